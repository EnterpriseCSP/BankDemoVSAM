@@ -0,0 +1,96 @@
+000100***************************************************************** dbank13p
+000200*                                                               * dbank13p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * dbank13p
+000400*   This demonstration program is provided for use by users     * dbank13p
+000500*   of Micro Focus products and may be used, modified and       * dbank13p
+000600*   distributed as part of your application provided that       * dbank13p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank13p
+000800*   in this material.                                           * dbank13p
+000900*                                                               * dbank13p
+001000***************************************************************** dbank13p
+001100                                                                  dbank13p
+001200***************************************************************** dbank13p
+001300* Program:     DBANK13P.CBL                                     * dbank13p
+001400* Function:    Obtain the currency exchange rate for a given    * dbank13p
+001500*              currency code                                    * dbank13p
+001600*              VSAM Version                                     * dbank13p
+001700***************************************************************** dbank13p
+001800                                                                  dbank13p
+001900 IDENTIFICATION DIVISION.                                         dbank13p
+002000 PROGRAM-ID.                                                      dbank13p
+002100     DBANK13P.                                                    dbank13p
+002200 DATE-WRITTEN.                                                    dbank13p
+002300     March 2011.                                                  dbank13p
+002400 DATE-COMPILED.                                                   dbank13p
+002500     Today.                                                       dbank13p
+002600                                                                  dbank13p
+002700 ENVIRONMENT DIVISION.                                            dbank13p
+002800                                                                  dbank13p
+002900 DATA DIVISION.                                                   dbank13p
+003000                                                                  dbank13p
+003100 WORKING-STORAGE SECTION.                                         dbank13p
+003200 01  WS-MISC-STORAGE.                                             dbank13p
+003300   05  WS-PROGRAM-ID                         PIC X(8)             dbank13p
+003400       VALUE 'DBANK13P'.                                          dbank13p
+003500   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank13p
+003600   05  WS-RESP                               PIC S9(8) COMP.      dbank13p
+003700   05  WS-BNKXRAT-RID                        PIC X(3).            dbank13p
+003800                                                                  dbank13p
+003900 01  WS-BNKXRAT-REC.                                              dbank13p
+004000 COPY CBANKVXR.                                                   dbank13p
+004100                                                                  dbank13p
+004200 01  WS-COMMAREA.                                                 dbank13p
+004300 COPY CBANKD13.                                                   dbank13p
+004400                                                                  dbank13p
+004500 COPY CABENDD.                                                    dbank13p
+004600                                                                  dbank13p
+004700 LINKAGE SECTION.                                                 dbank13p
+004800 01  DFHCOMMAREA.                                                 dbank13p
+004900   05  LK-COMMAREA                           PIC X(1)             dbank13p
+005000       OCCURS 1 TO 4096 TIMES                                     dbank13p
+005100         DEPENDING ON WS-COMMAREA-LENGTH.                         dbank13p
+005200                                                                  dbank13p
+005300 COPY CENTRY.                                                     dbank13p
+005400***************************************************************** dbank13p
+005500* Move the passed data to our area                              * dbank13p
+005600***************************************************************** dbank13p
+005700     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank13p
+005800     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank13p
+005900                                                                  dbank13p
+006000***************************************************************** dbank13p
+006100* Initialize our output area                                    * dbank13p
+006200***************************************************************** dbank13p
+006300     MOVE SPACES TO CD13O-DATA.                                   dbank13p
+006400     SET CD13O-RESULT-NOT-FOUND TO TRUE.                          dbank13p
+006500                                                                  dbank13p
+006600***************************************************************** dbank13p
+006700* Now attempt to get the requested record                       * dbank13p
+006800***************************************************************** dbank13p
+006900     MOVE CD13I-CURR-CODE TO WS-BNKXRAT-RID.                      dbank13p
+007000     EXEC CICS READ FILE('BNKXRAT')                               dbank13p
+007100                    INTO(WS-BNKXRAT-REC)                          dbank13p
+007200                    LENGTH(LENGTH OF WS-BNKXRAT-REC)              dbank13p
+007300                    RIDFLD(WS-BNKXRAT-RID)                        dbank13p
+007400                    RESP(WS-RESP)                                 dbank13p
+007500     END-EXEC.                                                    dbank13p
+007600                                                                  dbank13p
+007700***************************************************************** dbank13p
+007800* Did we get the record OK                                      * dbank13p
+007900***************************************************************** dbank13p
+008000     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank13p
+008100        MOVE XRT-REC-DESC TO CD13O-DESC                           dbank13p
+008200        MOVE XRT-REC-RATE-TO-BASE TO CD13O-RATE-N                 dbank13p
+008300        SET CD13O-RESULT-OK TO TRUE                               dbank13p
+008400     END-IF.                                                      dbank13p
+008500                                                                  dbank13p
+008600***************************************************************** dbank13p
+008700* Move the result back to the callers area                      * dbank13p
+008800***************************************************************** dbank13p
+008900     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank13p
+009000                                                                  dbank13p
+009100***************************************************************** dbank13p
+009200* Return to our caller                                          * dbank13p
+009300***************************************************************** dbank13p
+009400 COPY CRETURN.                                                    dbank13p
+009500                                                                  dbank13p
+009600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank13p

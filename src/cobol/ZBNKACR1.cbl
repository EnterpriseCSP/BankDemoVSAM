@@ -0,0 +1,352 @@
+000100***************************************************************** ZBNKACR1
+000200*                                                               * ZBNKACR1
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * ZBNKACR1
+000400*   This demonstration program is provided for use by users     * ZBNKACR1
+000500*   of Micro Focus products and may be used, modified and       * ZBNKACR1
+000600*   distributed as part of your application provided that       * ZBNKACR1
+000700*   you properly acknowledge the copyright of Micro Focus       * ZBNKACR1
+000800*   in this material.                                           * ZBNKACR1
+000900*                                                               * ZBNKACR1
+001000***************************************************************** ZBNKACR1
+001100                                                                  ZBNKACR1
+001200***************************************************************** ZBNKACR1
+001300* Program:     ZBNKACR1.CBL                                     * ZBNKACR1
+001400* Function:    Month-end interest accrual batch run.  Reads     * ZBNKACR1
+001500*              BNKACC-FILE sequentially and BNKATYP-FILE         * ZBNKACR1
+001600*              randomly the way DBANK51P does, applies the      * ZBNKACR1
+001700*              interest rate for the account's BAC-REC-TYPE     * ZBNKACR1
+001800*              to BAC-REC-BALANCE and writes a BNKTXN-FILE      * ZBNKACR1
+001900*              entry (type 'I') recording the interest paid.    * ZBNKACR1
+002000***************************************************************** ZBNKACR1
+002100                                                                  ZBNKACR1
+002200 IDENTIFICATION DIVISION.                                         ZBNKACR1
+002300 PROGRAM-ID.                                                      ZBNKACR1
+002400     ZBNKACR1.                                                    ZBNKACR1
+002500 DATE-WRITTEN.                                                    ZBNKACR1
+002600     March 2011.                                                  ZBNKACR1
+002700 DATE-COMPILED.                                                   ZBNKACR1
+002800     Today.                                                       ZBNKACR1
+002900                                                                  ZBNKACR1
+003000 ENVIRONMENT DIVISION.                                            ZBNKACR1
+003100 INPUT-OUTPUT   SECTION.                                          ZBNKACR1
+003200   FILE-CONTROL.                                                  ZBNKACR1
+003300     SELECT BNKACC-FILE                                           ZBNKACR1
+003400            ASSIGN       TO BNKACC                                ZBNKACR1
+003500            ORGANIZATION IS INDEXED                               ZBNKACR1
+003600            ACCESS MODE  IS SEQUENTIAL                            ZBNKACR1
+003700            RECORD KEY   IS BAC-REC-ACCNO                         ZBNKACR1
+003800            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          ZBNKACR1
+003900            FILE STATUS  IS WS-BNKACC-STATUS.                     ZBNKACR1
+004000     SELECT BNKATYP-FILE                                          ZBNKACR1
+004100            ASSIGN       TO BNKATYP                               ZBNKACR1
+004200            ORGANIZATION IS INDEXED                               ZBNKACR1
+004300            ACCESS MODE  IS RANDOM                                ZBNKACR1
+004400            RECORD KEY   IS BAT-REC-TYPE                          ZBNKACR1
+004500            FILE STATUS  IS WS-BNKATYP-STATUS.                    ZBNKACR1
+004600     SELECT BNKTXN-FILE                                           ZBNKACR1
+004700            ASSIGN       TO BNKTXN                                ZBNKACR1
+004800            ORGANIZATION IS INDEXED                               ZBNKACR1
+004900            ACCESS MODE  IS RANDOM                                ZBNKACR1
+005000            RECORD KEY   IS BTX-REC-TIMESTAMP                     ZBNKACR1
+005100            ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES      ZBNKACR1
+005200            FILE STATUS  IS WS-BNKTXN-STATUS.                     ZBNKACR1
+005300                                                                  ZBNKACR1
+005400 DATA DIVISION.                                                   ZBNKACR1
+005500 FILE SECTION.                                                    ZBNKACR1
+005600                                                                  ZBNKACR1
+005700 FD  BNKACC-FILE.                                                 ZBNKACR1
+005710 01  BNKACC-REC.                                                  ZBNKACR1
+005800 COPY CBANKVAC.                                                   ZBNKACR1
+005900                                                                  ZBNKACR1
+006000 FD  BNKATYP-FILE.                                                ZBNKACR1
+006010 01  BNKATYP-REC.                                                 ZBNKACR1
+006100 COPY CBANKVAT.                                                   ZBNKACR1
+006200                                                                  ZBNKACR1
+006300 FD  BNKTXN-FILE.                                                 ZBNKACR1
+006310 01  BNKTXN-REC.                                                  ZBNKACR1
+006400 COPY CBANKVTX.                                                   ZBNKACR1
+006500                                                                  ZBNKACR1
+006600 WORKING-STORAGE SECTION.                                         ZBNKACR1
+006700 COPY CTIMERD.                                                    ZBNKACR1
+006800                                                                  ZBNKACR1
+006900 COPY CTSTAMPD.                                                   ZBNKACR1
+007000                                                                  ZBNKACR1
+007100 COPY CBANKTXD.                                                   ZBNKACR1
+007200                                                                  ZBNKACR1
+007300 01  WS-TWOS-COMP.                                                ZBNKACR1
+007400   05  WS-TWOS-COMP-LEN                      PIC S9(4) COMP.      ZBNKACR1
+007500   05  WS-TWOS-COMP-INPUT                    PIC X(256).          ZBNKACR1
+007600   05  WS-TWOS-COMP-OUTPUT                   PIC X(256).          ZBNKACR1
+007610   05  WS-TWOS-COMP-FORMAT                 PIC X(1) VALUE 'B'.    ZBNKACR1
+007700                                                                  ZBNKACR1
+007800 01  WS-INTEREST-WORK.                                            ZBNKACR1
+007900   05  WS-INTEREST-AMOUNT                    PIC S9(7)V99         ZBNKACR1
+008000                                             COMP-3.               ZBNKACR1
+008100   05  WS-LAST-ACC-TYPE                      PIC X(1).            ZBNKACR1
+008200                                                                  ZBNKACR1
+008300 01  WS-MISC-STORAGE.                                             ZBNKACR1
+008400   05  WS-PROGRAM-ID                         PIC X(8)             ZBNKACR1
+008500       VALUE 'ZBNKACR1'.                                          ZBNKACR1
+008600   05  WS-BNKACC-STATUS.                                          ZBNKACR1
+008700     10  WS-BNKACC-STAT1                     PIC X(1).            ZBNKACR1
+008800     10  WS-BNKACC-STAT2                     PIC X(1).            ZBNKACR1
+008900   05  WS-BNKATYP-STATUS.                                         ZBNKACR1
+009000     10  WS-BNKATYP-STAT1                    PIC X(1).            ZBNKACR1
+009100     10  WS-BNKATYP-STAT2                    PIC X(1).            ZBNKACR1
+009200   05  WS-BNKTXN-STATUS.                                          ZBNKACR1
+009300     10  WS-BNKTXN-STAT1                     PIC X(1).            ZBNKACR1
+009400     10  WS-BNKTXN-STAT2                     PIC X(1).            ZBNKACR1
+009500   05  WS-IO-STATUS.                                              ZBNKACR1
+009600     10  WS-IO-STAT1                         PIC X(1).            ZBNKACR1
+009700     10  WS-IO-STAT2                         PIC X(1).            ZBNKACR1
+009800   05  WS-TWO-BYTES.                                              ZBNKACR1
+009900     10  WS-TWO-BYTES-LEFT                   PIC X(1).            ZBNKACR1
+010000     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            ZBNKACR1
+010100   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 ZBNKACR1
+010200                                             PIC 9(1) COMP.       ZBNKACR1
+010300   05  WS-END-OF-FILE                        PIC X(3)             ZBNKACR1
+010400       VALUE 'NO '.                                               ZBNKACR1
+010500   05  WS-ACCOUNTS-READ                      PIC 9(7)             ZBNKACR1
+010600       VALUE ZERO.                                                ZBNKACR1
+010700   05  WS-ACCOUNTS-CREDITED                  PIC 9(7)             ZBNKACR1
+010800       VALUE ZERO.                                                ZBNKACR1
+010900   05  WS-TXN-SEQ                            PIC 9(4)             ZBNKACR1
+011000       VALUE ZERO.                                                ZBNKACR1
+011100                                                                  ZBNKACR1
+011200 01  WS-CONSOLE-MESSAGE                      PIC X(60).           ZBNKACR1
+011300                                                                  ZBNKACR1
+011400 LINKAGE SECTION.                                                 ZBNKACR1
+011500 01  LK-EXEC-PARM.                                                ZBNKACR1
+011600   05  LK-EXEC-PARM-LL                       PIC S9(4) COMP.      ZBNKACR1
+011700   05  LK-EXEC-PARM-DATA                     PIC X(12).           ZBNKACR1
+011800                                                                  ZBNKACR1
+011900 PROCEDURE DIVISION USING LK-EXEC-PARM.                           ZBNKACR1
+012000                                                                  ZBNKACR1
+012100     PERFORM RUN-TIME.                                            ZBNKACR1
+012200                                                                  ZBNKACR1
+012300     MOVE 'Interest accrual batch run starting'                   ZBNKACR1
+012400       TO WS-CONSOLE-MESSAGE.                                     ZBNKACR1
+012500     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKACR1
+012600                                                                  ZBNKACR1
+012700     PERFORM OPEN-FILES.                                          ZBNKACR1
+012800                                                                  ZBNKACR1
+012900     MOVE LOW-VALUES TO BAC-REC-ACCNO.                            ZBNKACR1
+013000     START BNKACC-FILE KEY GREATER THAN BAC-REC-ACCNO.            ZBNKACR1
+013100     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKACR1
+013200        MOVE 'YES' TO WS-END-OF-FILE                              ZBNKACR1
+013300     END-IF.                                                      ZBNKACR1
+013400     MOVE SPACES TO WS-LAST-ACC-TYPE.                             ZBNKACR1
+013500                                                                  ZBNKACR1
+013600     PERFORM UNTIL WS-END-OF-FILE IS EQUAL TO 'YES'               ZBNKACR1
+013700        READ BNKACC-FILE NEXT RECORD                              ZBNKACR1
+013800        IF WS-BNKACC-STATUS IS EQUAL TO '10'                      ZBNKACR1
+013900           MOVE 'YES' TO WS-END-OF-FILE                           ZBNKACR1
+014000        ELSE                                                      ZBNKACR1
+014100           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'               ZBNKACR1
+014200              MOVE 'BNKACC read error during scan'                ZBNKACR1
+014300                TO WS-CONSOLE-MESSAGE                             ZBNKACR1
+014400              PERFORM DISPLAY-CONSOLE-MESSAGE                     ZBNKACR1
+014500              MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                ZBNKACR1
+014600              PERFORM DISPLAY-IO-STATUS                           ZBNKACR1
+014700              PERFORM ABORT-PROGRAM                               ZBNKACR1
+014800           ELSE                                                   ZBNKACR1
+014900              ADD 1 TO WS-ACCOUNTS-READ                           ZBNKACR1
+015000              PERFORM PROCESS-ACCOUNT                             ZBNKACR1
+015100           END-IF                                                 ZBNKACR1
+015200        END-IF                                                    ZBNKACR1
+015300     END-PERFORM.                                                 ZBNKACR1
+015400                                                                  ZBNKACR1
+015500     PERFORM CLOSE-FILES.                                         ZBNKACR1
+015600                                                                  ZBNKACR1
+015700     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKACR1
+015800     STRING WS-ACCOUNTS-READ       DELIMITED BY SIZE              ZBNKACR1
+015900            ' accounts scanned, ' DELIMITED BY SIZE               ZBNKACR1
+016000            WS-ACCOUNTS-CREDITED  DELIMITED BY SIZE               ZBNKACR1
+016100            ' credited with interest' DELIMITED BY SIZE           ZBNKACR1
+016200       INTO WS-CONSOLE-MESSAGE.                                   ZBNKACR1
+016300     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKACR1
+016400     MOVE 'End Of Job'                                            ZBNKACR1
+016500       TO WS-CONSOLE-MESSAGE.                                     ZBNKACR1
+016600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKACR1
+016700                                                                  ZBNKACR1
+016800     PERFORM RUN-TIME.                                            ZBNKACR1
+016900                                                                  ZBNKACR1
+017000     MOVE 0 TO RETURN-CODE.                                       ZBNKACR1
+017100                                                                  ZBNKACR1
+017200     GOBACK.                                                      ZBNKACR1
+017300                                                                  ZBNKACR1
+017400***************************************************************** ZBNKACR1
+017500* Look up the account's interest rate by BAC-REC-TYPE, apply it * ZBNKACR1
+017600* to the balance and, if it produces a non-zero amount, credit  * ZBNKACR1
+017700* the account and write the BNKTXN-FILE audit record.           * ZBNKACR1
+017800***************************************************************** ZBNKACR1
+017900 PROCESS-ACCOUNT.                                                 ZBNKACR1
+018000     IF BAC-REC-TYPE IS NOT EQUAL TO WS-LAST-ACC-TYPE             ZBNKACR1
+018100        MOVE BAC-REC-TYPE TO BAT-REC-TYPE                         ZBNKACR1
+018200        READ BNKATYP-FILE                                         ZBNKACR1
+018300        IF WS-BNKATYP-STATUS IS NOT EQUAL TO '00'                 ZBNKACR1
+018400           MOVE SPACES TO WS-CONSOLE-MESSAGE                      ZBNKACR1
+018500           STRING 'No account-type record for type '              ZBNKACR1
+018600                  DELIMITED BY SIZE                               ZBNKACR1
+018700                  BAC-REC-TYPE DELIMITED BY SIZE                  ZBNKACR1
+018800             INTO WS-CONSOLE-MESSAGE                              ZBNKACR1
+018900           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKACR1
+019000           MOVE ZERO TO BAT-REC-INT-RATE                          ZBNKACR1
+019050        ELSE                                                      ZBNKACR1
+019060           IF BAT-REC-INT-RATE IS NOT NUMERIC                     ZBNKACR1
+019070              MOVE ZERO TO BAT-REC-INT-RATE                       ZBNKACR1
+019080           END-IF                                                 ZBNKACR1
+019100        END-IF                                                    ZBNKACR1
+019200        MOVE BAC-REC-TYPE TO WS-LAST-ACC-TYPE                     ZBNKACR1
+019300     END-IF.                                                      ZBNKACR1
+019400                                                                  ZBNKACR1
+019500     COMPUTE WS-INTEREST-AMOUNT ROUNDED =                         ZBNKACR1
+019600             BAC-REC-BALANCE * BAT-REC-INT-RATE.                  ZBNKACR1
+019700                                                                  ZBNKACR1
+019800     IF WS-INTEREST-AMOUNT IS NOT EQUAL TO ZERO                   ZBNKACR1
+019900        ADD WS-INTEREST-AMOUNT TO BAC-REC-BALANCE                 ZBNKACR1
+020000        REWRITE BAC-RECORD                                        ZBNKACR1
+020100        IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                  ZBNKACR1
+020200           MOVE 'Unable to rewrite account after interest'        ZBNKACR1
+020300             TO WS-CONSOLE-MESSAGE                                ZBNKACR1
+020400           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKACR1
+020500           MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                  ZBNKACR1
+020600           PERFORM DISPLAY-IO-STATUS                              ZBNKACR1
+020700           PERFORM ABORT-PROGRAM                                  ZBNKACR1
+020800        END-IF                                                    ZBNKACR1
+020900        PERFORM WRITE-INTEREST-AUDIT                              ZBNKACR1
+021000        ADD 1 TO WS-ACCOUNTS-CREDITED                             ZBNKACR1
+021100     END-IF.                                                      ZBNKACR1
+021200                                                                  ZBNKACR1
+021300***************************************************************** ZBNKACR1
+021400* Write the BNKTXN-FILE audit record for the interest just      * ZBNKACR1
+021500* credited, following the same timestamp-key/UTWOSCMP pattern   * ZBNKACR1
+021600* as DBANK07P.                                                   * ZBNKACR1
+021700***************************************************************** ZBNKACR1
+021800 WRITE-INTEREST-AUDIT.                                            ZBNKACR1
+021900 COPY CTSTAMPP.                                                   ZBNKACR1
+022000     MOVE WS-TXN-SEQ TO WS-TS-TIME-DDDDDD (3:4).                  ZBNKACR1
+022100     ADD 1 TO WS-TXN-SEQ.                                         ZBNKACR1
+022200                                                                  ZBNKACR1
+022300     MOVE SPACES TO BTX-RECORD.                                   ZBNKACR1
+022400     MOVE BAC-REC-PID TO BTX-REC-PID.                             ZBNKACR1
+022500     MOVE 'I' TO BTX-REC-TYPE.                                    ZBNKACR1
+022600     MOVE SPACES TO BTX-REC-SUB-TYPE.                             ZBNKACR1
+022700     MOVE BAC-REC-ACCNO TO BTX-REC-ACCNO.                         ZBNKACR1
+022800     MOVE WS-TIMESTAMP TO BTX-REC-TIMESTAMP.                      ZBNKACR1
+022900     MOVE WS-INTEREST-AMOUNT TO BTX-REC-AMOUNT.                   ZBNKACR1
+023000     SET TXN-INTEREST-ACCRUAL TO TRUE.                            ZBNKACR1
+023100     MOVE SPACES TO TXN-DATA-OLD.                                 ZBNKACR1
+023200     STRING 'Interest accrued for a/c type '                      ZBNKACR1
+023300            DELIMITED BY SIZE                                     ZBNKACR1
+023400            BAC-REC-TYPE DELIMITED BY SIZE                        ZBNKACR1
+023500       INTO TXN-T1-OLD-DESC.                                      ZBNKACR1
+023600     MOVE TXN-DATA-OLD TO BTX-REC-DATA-OLD.                       ZBNKACR1
+023700     MOVE SPACES TO BTX-REC-DATA-NEW.                             ZBNKACR1
+023800     MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                     ZBNKACR1
+023900     MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                      ZBNKACR1
+024000     MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.             ZBNKACR1
+024100     CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                       ZBNKACR1
+024200                           WS-TWOS-COMP-INPUT                     ZBNKACR1
+024250                           WS-TWOS-COMP-OUTPUT                    ZBNKACR1
+024280                           WS-TWOS-COMP-FORMAT.                   ZBNKACR1
+024400     MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF.            ZBNKACR1
+024500     WRITE BTX-RECORD.                                            ZBNKACR1
+024600     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKACR1
+024700        MOVE 'Unable to write interest audit record'              ZBNKACR1
+024800          TO WS-CONSOLE-MESSAGE                                   ZBNKACR1
+024900        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKACR1
+025000        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                     ZBNKACR1
+025100        PERFORM DISPLAY-IO-STATUS                                 ZBNKACR1
+025200        PERFORM ABORT-PROGRAM                                     ZBNKACR1
+025300     END-IF.                                                      ZBNKACR1
+025400                                                                  ZBNKACR1
+025500***************************************************************** ZBNKACR1
+025600* Open the account, account-type and transaction files          * ZBNKACR1
+025700***************************************************************** ZBNKACR1
+025800 OPEN-FILES.                                                      ZBNKACR1
+025900     OPEN I-O BNKACC-FILE.                                        ZBNKACR1
+026000     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKACR1
+026100        MOVE 'BNKACC file open failure...'                        ZBNKACR1
+026200          TO WS-CONSOLE-MESSAGE                                   ZBNKACR1
+026300        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKACR1
+026400        MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                     ZBNKACR1
+026500        PERFORM DISPLAY-IO-STATUS                                 ZBNKACR1
+026600        PERFORM ABORT-PROGRAM                                     ZBNKACR1
+026700     END-IF.                                                      ZBNKACR1
+026800     OPEN INPUT BNKATYP-FILE.                                     ZBNKACR1
+026900     IF WS-BNKATYP-STATUS IS NOT EQUAL TO '00'                    ZBNKACR1
+027000        MOVE 'BNKATYP file open failure...'                       ZBNKACR1
+027100          TO WS-CONSOLE-MESSAGE                                   ZBNKACR1
+027200        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKACR1
+027300        MOVE WS-BNKATYP-STATUS TO WS-IO-STATUS                    ZBNKACR1
+027400        PERFORM DISPLAY-IO-STATUS                                 ZBNKACR1
+027500        PERFORM ABORT-PROGRAM                                     ZBNKACR1
+027600     END-IF.                                                      ZBNKACR1
+027700     OPEN I-O BNKTXN-FILE.                                        ZBNKACR1
+027800     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKACR1
+027900        MOVE 'BNKTXN file open failure...'                        ZBNKACR1
+028000          TO WS-CONSOLE-MESSAGE                                   ZBNKACR1
+028100        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKACR1
+028200        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                     ZBNKACR1
+028300        PERFORM DISPLAY-IO-STATUS                                 ZBNKACR1
+028400        PERFORM ABORT-PROGRAM                                     ZBNKACR1
+028500     END-IF.                                                      ZBNKACR1
+028600                                                                  ZBNKACR1
+028700***************************************************************** ZBNKACR1
+028800* Close the account, account-type and transaction files         * ZBNKACR1
+028900***************************************************************** ZBNKACR1
+029000 CLOSE-FILES.                                                     ZBNKACR1
+029100     CLOSE BNKACC-FILE.                                           ZBNKACR1
+029200     CLOSE BNKATYP-FILE.                                          ZBNKACR1
+029300     CLOSE BNKTXN-FILE.                                           ZBNKACR1
+029400                                                                  ZBNKACR1
+029500***************************************************************** ZBNKACR1
+029600* Display the file status bytes. This routine will display as   * ZBNKACR1
+029700* two digits if the full two byte file status is numeric. If    * ZBNKACR1
+029800* second byte is non-numeric then it will be treated as a       * ZBNKACR1
+029900* binary number.                                                * ZBNKACR1
+030000***************************************************************** ZBNKACR1
+030100 DISPLAY-IO-STATUS.                                               ZBNKACR1
+030200     IF WS-IO-STATUS NUMERIC                                      ZBNKACR1
+030300        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKACR1
+030400        STRING 'File status -' DELIMITED BY SIZE                  ZBNKACR1
+030500               WS-IO-STATUS DELIMITED BY SIZE                     ZBNKACR1
+030600          INTO WS-CONSOLE-MESSAGE                                 ZBNKACR1
+030700        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKACR1
+030800     ELSE                                                         ZBNKACR1
+030900        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     ZBNKACR1
+031000        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    ZBNKACR1
+031100        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKACR1
+031200        STRING 'File status -' DELIMITED BY SIZE                  ZBNKACR1
+031300               WS-IO-STAT1 DELIMITED BY SIZE                      ZBNKACR1
+031400               '/' DELIMITED BY SIZE                              ZBNKACR1
+031500               WS-TWO-BYTES DELIMITED BY SIZE                     ZBNKACR1
+031600          INTO WS-CONSOLE-MESSAGE                                 ZBNKACR1
+031700        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKACR1
+031800     END-IF.                                                      ZBNKACR1
+031900                                                                  ZBNKACR1
+032000***************************************************************** ZBNKACR1
+032100* 'ABORT' the program.                                          * ZBNKACR1
+032200* Post a message to the console and issue a STOP RUN            * ZBNKACR1
+032300***************************************************************** ZBNKACR1
+032400 ABORT-PROGRAM.                                                   ZBNKACR1
+032500     IF WS-CONSOLE-MESSAGE NOT = SPACES                           ZBNKACR1
+032600        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKACR1
+032700     END-IF.                                                      ZBNKACR1
+032800     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        ZBNKACR1
+032900     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKACR1
+033000     MOVE 16 TO RETURN-CODE.                                      ZBNKACR1
+033100     STOP RUN.                                                    ZBNKACR1
+033200                                                                  ZBNKACR1
+033300***************************************************************** ZBNKACR1
+033400* Display CONSOLE messages...                                   * ZBNKACR1
+033500***************************************************************** ZBNKACR1
+033600 DISPLAY-CONSOLE-MESSAGE.                                         ZBNKACR1
+033700     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               ZBNKACR1
+033800       UPON CONSOLE.                                              ZBNKACR1
+033900     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       ZBNKACR1
+034000                                                                  ZBNKACR1
+034100 COPY CTIMERP.                                                    ZBNKACR1
+034200                                                                  ZBNKACR1
+034300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ZBNKACR1

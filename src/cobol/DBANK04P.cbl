@@ -11,7 +11,8 @@
 001100                                                                  dbank04p
 001200***************************************************************** dbank04p
 001300* Program:     DBANK04P.CBL                                     * dbank04p
-001400* Function:    Update acount balances                           * dbank04p
+001400* Function:    Update acount balances, enforcing the FROM       * dbank04p
+001420*              account's authorized overdraft limit             * dbank04p
 001500*              VSAM Version                                     * dbank04p
 001600***************************************************************** dbank04p
 001700                                                                  dbank04p
@@ -98,7 +99,30 @@
 009800          TO CD04O-MSG                                            dbank04p
 009900        GO TO DBANK04P-EXIT                                       dbank04p
 010000     END-IF.                                                      dbank04p
-010100                                                                  dbank04p
+010005     IF NOT BAC-STATUS-OPEN IN WS-BNKACC-FROM-REC                 dbank04p
+010008        MOVE 'FROM account is not open for postings'              dbank04p
+010010          TO CD04O-MSG                                            dbank04p
+010012        GO TO DBANK04P-EXIT                                       dbank04p
+010014     END-IF.                                                      dbank04p
+010015     IF BAC-REC-OD-LIMIT IN WS-BNKACC-FROM-REC IS NOT NUMERIC      dbank04p
+010016        MOVE ZERO TO BAC-REC-OD-LIMIT IN WS-BNKACC-FROM-REC        dbank04p
+010017     END-IF.                                                      dbank04p
+010020***************************************************************** dbank04p
+010040* The new balance must not exceed the authorized overdraft      * dbank04p
+010060* cushion for the account                                       * dbank04p
+010080***************************************************************** dbank04p
+010090     SET CD04O-OD-FEE-NO TO TRUE.                                 dbank04p
+010100     IF CD04I-FROM-NEW-BAL IS LESS THAN ZERO                      dbank04p
+010110        IF (CD04I-FROM-NEW-BAL * -1) IS GREATER THAN              dbank04p
+010120           BAC-REC-OD-LIMIT IN WS-BNKACC-FROM-REC                 dbank04p
+010130           MOVE 'Insufficient funds - exceeds overdraft limit'    dbank04p
+010140             TO CD04O-MSG                                         dbank04p
+010150           GO TO DBANK04P-EXIT                                    dbank04p
+010160        ELSE                                                      dbank04p
+010170           SET CD04O-OD-FEE-YES TO TRUE                           dbank04p
+010180        END-IF                                                    dbank04p
+010190     END-IF.                                                      dbank04p
+010195                                                                  dbank04p
 010200***************************************************************** dbank04p
 010300* Try to the the 'to' account to check the balance              * dbank04p
 010400***************************************************************** dbank04p
@@ -126,6 +150,11 @@
 012600          TO CD04O-MSG                                            dbank04p
 012700        GO TO DBANK04P-EXIT                                       dbank04p
 012800     END-IF.                                                      dbank04p
+012720     IF NOT BAC-STATUS-OPEN IN WS-BNKACC-TO-REC                   dbank04p
+012740        MOVE 'TO account is not open for postings'                dbank04p
+012750          TO CD04O-MSG                                            dbank04p
+012760        GO TO DBANK04P-EXIT                                       dbank04p
+012770     END-IF.                                                      dbank04p
 012900                                                                  dbank04p
 013000***************************************************************** dbank04p
 013100* Try to update the records                                     * dbank04p
@@ -155,6 +184,12 @@
 015500     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank04p
 015600        MOVE 'Unable to rewrite TO account details'               dbank04p
 015700          TO CD04O-MSG                                            dbank04p
+015710***************************************************************** dbank04p
+015720* The FROM account was already rewritten above, so back out   * dbank04p
+015730* the whole unit of work rather than leave the transfer half  * dbank04p
+015740* completed                                                   * dbank04p
+015750***************************************************************** dbank04p
+015760 COPY CSYNCRB.                                                    dbank04p
 015800        GO TO DBANK04P-EXIT                                       dbank04p
 015900     END-IF.                                                      dbank04p
 016000                                                                  dbank04p

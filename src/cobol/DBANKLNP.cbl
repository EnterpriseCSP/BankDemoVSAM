@@ -0,0 +1,272 @@
+000100******************************************************************dbanklnp
+000200*                                                                 dbanklnp
+000300* Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.       dbanklnp
+000400* This demonstration program is provided for use by users         dbanklnp
+000500* of Micro Focus products and may be used, modified and           dbanklnp
+000600* distributed as part of your application provided that           dbanklnp
+000700* you properly acknowledge the copyright of Micro Focus           dbanklnp
+000800* in this material.                                               dbanklnp
+000900*                                                                 dbanklnp
+001000******************************************************************dbanklnp
+001100                                                                  dbanklnp
+001200******************************************************************dbanklnp
+001300* Program:     DBANKLNP.CBL                                       dbanklnp
+001400* Function:    Originate a loan (file BNKLOAN) and generate its   dbanklnp
+001500*              full amortization schedule (file BNKLNSCH), and    dbanklnp
+001600*              browse an existing schedule a page at a time.      dbanklnp
+001700*              VSAM Version                                       dbanklnp
+001800******************************************************************dbanklnp
+001900                                                                  dbanklnp
+002000  IDENTIFICATION DIVISION.                                        dbanklnp
+002100  PROGRAM-ID.                                                     dbanklnp
+002200      DBANKLNP.                                                   dbanklnp
+002300  DATE-WRITTEN.                                                   dbanklnp
+002400      August 2026.                                                dbanklnp
+002500  DATE-COMPILED.                                                  dbanklnp
+002600      Today.                                                      dbanklnp
+002700                                                                  dbanklnp
+002800  ENVIRONMENT DIVISION.                                           dbanklnp
+002900                                                                  dbanklnp
+003000  DATA DIVISION.                                                  dbanklnp
+003100                                                                  dbanklnp
+003200  WORKING-STORAGE SECTION.                                        dbanklnp
+003300  01  WS-MISC-STORAGE.                                            dbanklnp
+003400    05  WS-PROGRAM-ID                     PIC X(8)                dbanklnp
+003500            VALUE 'DBANKLNP'.                                     dbanklnp
+003600    05  WS-COMMAREA-LENGTH                PIC 9(5).               dbanklnp
+003700    05  WS-RESP                           PIC S9(8) COMP.         dbanklnp
+003800    05  WS-SUB1                           PIC S9(4) COMP.         dbanklnp
+003900    05  WS-SUB2                           PIC S9(4) COMP.         dbanklnp
+004000    05  WS-SCAN-COUNT                     PIC S9(4) COMP.         dbanklnp
+004100    05  WS-BNKLOAN-RID                    PIC X(26).              dbanklnp
+004200    05  WS-BNKLNSCH-RID.                                          dbanklnp
+004300      10  WS-BNKLNSCH-RID-LOAN-ID        PIC X(26).               dbanklnp
+004400      10  WS-BNKLNSCH-RID-PAYMENT-NO     PIC 9(5).                dbanklnp
+004500                                                                  dbanklnp
+004600******************************************************************dbanklnp
+004700* Amortization working areas - a running remaining balance,       dbanklnp
+004800* the monthly interest rate derived from the annual rate on       dbanklnp
+004900* the loan, and a counter for the payment currently being         dbanklnp
+005000* generated                                                       dbanklnp
+005100******************************************************************dbanklnp
+005200    05  WS-AMORT-BALANCE                 PIC S9(7)V99             dbanklnp
+005300                                          COMP-3.                 dbanklnp
+005400    05  WS-AMORT-MONTHLY-RATE             PIC S9(3)V9(6)          dbanklnp
+005500                                          COMP-3.                 dbanklnp
+005600    05  WS-AMORT-INTEREST-PORTION         PIC S9(6)V99            dbanklnp
+005700                                          COMP-3.                 dbanklnp
+005800    05  WS-AMORT-PRINCIPAL-PORTION        PIC S9(6)V99            dbanklnp
+005900                                          COMP-3.                 dbanklnp
+006000    05  WS-AMORT-PAYMENT-NO               PIC 9(5).               dbanklnp
+006100                                                                  dbanklnp
+006200  01  WS-BNKLOAN-REC.                                             dbanklnp
+006300  COPY CBANKVLN.                                                  dbanklnp
+006400                                                                  dbanklnp
+006500  01  WS-BNKLNSCH-REC.                                            dbanklnp
+006600  COPY CBANKVLS.                                                  dbanklnp
+006700                                                                  dbanklnp
+006800  01  WS-COMMAREA.                                                dbanklnp
+006900  COPY CBANKDLN.                                                  dbanklnp
+007000                                                                  dbanklnp
+007100  COPY CTSTAMPD.                                                  dbanklnp
+007200                                                                  dbanklnp
+007300  COPY CABENDD.                                                   dbanklnp
+007400                                                                  dbanklnp
+007500  LINKAGE SECTION.                                                dbanklnp
+007600  01  DFHCOMMAREA.                                                dbanklnp
+007700    05  LK-COMMAREA                       PIC X(1)                dbanklnp
+007800            OCCURS 1 TO 4096 TIMES                                dbanklnp
+007900              DEPENDING ON WS-COMMAREA-LENGTH.                    dbanklnp
+008000                                                                  dbanklnp
+008100  COPY CENTRY.                                                    dbanklnp
+008200******************************************************************dbanklnp
+008300* Move the passed data to our area                                dbanklnp
+008400******************************************************************dbanklnp
+008500      MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.           dbanklnp
+008600      MOVE DFHCOMMAREA TO WS-COMMAREA.                            dbanklnp
+008700                                                                  dbanklnp
+008800******************************************************************dbanklnp
+008900* Initialize our output area                                      dbanklnp
+009000******************************************************************dbanklnp
+009100      MOVE SPACES TO CDLNO-DATA.                                  dbanklnp
+009200      SET CDLNO-OK TO TRUE.                                       dbanklnp
+009300                                                                  dbanklnp
+009400******************************************************************dbanklnp
+009500* See what kind of request we have and react accordingly          dbanklnp
+009600******************************************************************dbanklnp
+009700      EVALUATE TRUE                                               dbanklnp
+009800        WHEN CDLNI-WRITE-LOAN                                     dbanklnp
+009900          PERFORM WRITE-LOAN-PROCESSING THRU                      dbanklnp
+010000                  WRITE-LOAN-PROCESSING-EXIT                      dbanklnp
+010100        WHEN CDLNI-BROWSE-SCHEDULE                                dbanklnp
+010200          PERFORM BROWSE-PROCESSING THRU                          dbanklnp
+010300                  BROWSE-PROCESSING-EXIT                          dbanklnp
+010400        WHEN OTHER                                                dbanklnp
+010500          SET CDLNO-ERROR TO TRUE                                 dbanklnp
+010600      END-EVALUATE.                                               dbanklnp
+010700                                                                  dbanklnp
+010800******************************************************************dbanklnp
+010900* Move the result back to the callers area                        dbanklnp
+011000******************************************************************dbanklnp
+011100      MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).      dbanklnp
+011200                                                                  dbanklnp
+011300******************************************************************dbanklnp
+011400* Return to our caller                                            dbanklnp
+011500******************************************************************dbanklnp
+011600  COPY CRETURN.                                                   dbanklnp
+011700                                                                  dbanklnp
+011800******************************************************************dbanklnp
+011900* Write-loan request - write the loan master record, then         dbanklnp
+012000* generate and write the full amortization schedule for it        dbanklnp
+012100* one payment at a time, so the schedule can later be browsed     dbanklnp
+012200* without recomputing it                                          dbanklnp
+012300******************************************************************dbanklnp
+012400  WRITE-LOAN-PROCESSING.                                          dbanklnp
+012500  COPY CTSTAMPP.                                                  dbanklnp
+012600      MOVE SPACES TO WS-BNKLOAN-REC.                              dbanklnp
+012700      MOVE WS-TIMESTAMP TO LNM-REC-LOAN-ID.                       dbanklnp
+012800      MOVE CDLNI-PID TO LNM-REC-PID.                              dbanklnp
+012900      MOVE CDLNI-PRINCIPAL TO LNM-REC-PRINCIPAL.                  dbanklnp
+013000      MOVE CDLNI-RATE TO LNM-REC-RATE.                            dbanklnp
+013100      MOVE CDLNI-TERM TO LNM-REC-TERM.                            dbanklnp
+013200      MOVE CDLNI-MONTHLY-PAYMENT TO LNM-REC-MONTHLY-PAYMENT.      dbanklnp
+013300      SET LNM-STATUS-ACTIVE TO TRUE.                              dbanklnp
+013400      MOVE WS-TIMESTAMP TO WS-BNKLOAN-RID.                        dbanklnp
+013500      EXEC CICS WRITE FILE('BNKLOAN')                             dbanklnp
+013600                   FROM(WS-BNKLOAN-REC)                           dbanklnp
+013700                   LENGTH(LENGTH OF WS-BNKLOAN-REC)               dbanklnp
+013800                   RIDFLD(WS-BNKLOAN-RID)                         dbanklnp
+013900                   KEYLENGTH(LENGTH OF WS-BNKLOAN-RID)            dbanklnp
+014000                   RESP(WS-RESP)                                  dbanklnp
+014100      END-EXEC.                                                   dbanklnp
+014200      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  dbanklnp
+014300        SET CDLNO-ERROR TO TRUE                                   dbanklnp
+014400        GO TO WRITE-LOAN-PROCESSING-EXIT                          dbanklnp
+014500      END-IF.                                                     dbanklnp
+014600      MOVE WS-TIMESTAMP TO CDLNO-LOAN-ID.                         dbanklnp
+014700      MOVE CDLNI-PRINCIPAL TO WS-AMORT-BALANCE.                   dbanklnp
+014800      DIVIDE CDLNI-RATE BY 1200                                   dbanklnp
+014900        GIVING WS-AMORT-MONTHLY-RATE.                             dbanklnp
+015000      MOVE 0 TO WS-AMORT-PAYMENT-NO.                              dbanklnp
+015100  GENERATE-SCHEDULE-LOOP.                                         dbanklnp
+015200      ADD 1 TO WS-AMORT-PAYMENT-NO.                               dbanklnp
+015300      IF WS-AMORT-PAYMENT-NO IS GREATER THAN CDLNI-TERM           dbanklnp
+015400        GO TO GENERATE-SCHEDULE-LOOP-EXIT                         dbanklnp
+015500      END-IF.                                                     dbanklnp
+015600      COMPUTE WS-AMORT-INTEREST-PORTION ROUNDED =                 dbanklnp
+015700        WS-AMORT-BALANCE * WS-AMORT-MONTHLY-RATE.                 dbanklnp
+015800      COMPUTE WS-AMORT-PRINCIPAL-PORTION ROUNDED =                dbanklnp
+015900        CDLNI-MONTHLY-PAYMENT - WS-AMORT-INTEREST-PORTION.        dbanklnp
+016000      IF WS-AMORT-PAYMENT-NO IS EQUAL TO CDLNI-TERM OR            dbanklnp
+016100         WS-AMORT-PRINCIPAL-PORTION IS GREATER THAN               dbanklnp
+016200             WS-AMORT-BALANCE                                     dbanklnp
+016300        MOVE WS-AMORT-BALANCE TO WS-AMORT-PRINCIPAL-PORTION       dbanklnp
+016400      END-IF.                                                     dbanklnp
+016500      SUBTRACT WS-AMORT-PRINCIPAL-PORTION FROM                    dbanklnp
+016600        WS-AMORT-BALANCE.                                         dbanklnp
+016700      MOVE SPACES TO WS-BNKLNSCH-REC.                             dbanklnp
+016800      MOVE WS-TIMESTAMP TO LNS-REC-LOAN-ID.                       dbanklnp
+016900      MOVE WS-AMORT-PAYMENT-NO TO LNS-REC-PAYMENT-NO.             dbanklnp
+017000      MOVE WS-AMORT-PRINCIPAL-PORTION TO                          dbanklnp
+017100        LNS-REC-PRINCIPAL-PORTION.                                dbanklnp
+017200      MOVE WS-AMORT-INTEREST-PORTION TO                           dbanklnp
+017300        LNS-REC-INTEREST-PORTION.                                 dbanklnp
+017400      MOVE WS-AMORT-BALANCE TO LNS-REC-REMAINING-BALANCE.         dbanklnp
+017500      MOVE WS-TIMESTAMP TO WS-BNKLNSCH-RID-LOAN-ID.               dbanklnp
+017600      MOVE WS-AMORT-PAYMENT-NO TO WS-BNKLNSCH-RID-PAYMENT-NO.     dbanklnp
+017700      EXEC CICS WRITE FILE('BNKLNSCH')                            dbanklnp
+017800                   FROM(WS-BNKLNSCH-REC)                          dbanklnp
+017900                   LENGTH(LENGTH OF WS-BNKLNSCH-REC)              dbanklnp
+018000                   RIDFLD(WS-BNKLNSCH-RID)                        dbanklnp
+018100                   KEYLENGTH(LENGTH OF WS-BNKLNSCH-RID)           dbanklnp
+018200                   RESP(WS-RESP)                                  dbanklnp
+018300      END-EXEC.                                                   dbanklnp
+018400      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  dbanklnp
+018500        SET CDLNO-ERROR TO TRUE                                   dbanklnp
+018600        GO TO GENERATE-SCHEDULE-LOOP-EXIT                         dbanklnp
+018700      END-IF.                                                     dbanklnp
+018800      GO TO GENERATE-SCHEDULE-LOOP.                               dbanklnp
+018900  GENERATE-SCHEDULE-LOOP-EXIT.                                    dbanklnp
+019000      EXIT.                                                       dbanklnp
+019100  WRITE-LOAN-PROCESSING-EXIT.                                     dbanklnp
+019200      EXIT.                                                       dbanklnp
+019300                                                                  dbanklnp
+019400******************************************************************dbanklnp
+019500* Browse request - return up to four schedule rows for the        dbanklnp
+019600* requested loan-id on or after the supplied start payment        dbanklnp
+019700* number, in payment order                                        dbanklnp
+019800******************************************************************dbanklnp
+019900  BROWSE-PROCESSING.                                              dbanklnp
+020000      MOVE CDLNI-LOAN-ID TO WS-BNKLNSCH-RID-LOAN-ID.              dbanklnp
+020100      MOVE CDLNI-START-PAYMENT-NO TO                              dbanklnp
+020200        WS-BNKLNSCH-RID-PAYMENT-NO.                               dbanklnp
+020300      EXEC CICS STARTBR FILE('BNKLNSCH')                          dbanklnp
+020400                   RIDFLD(WS-BNKLNSCH-RID)                        dbanklnp
+020500                   GTEQ                                           dbanklnp
+020600      END-EXEC.                                                   dbanklnp
+020700      MOVE 0 TO WS-SUB1.                                          dbanklnp
+020800      MOVE 0 TO WS-SCAN-COUNT.                                    dbanklnp
+020900  BROWSE-LOOP.                                                    dbanklnp
+021000      IF WS-SUB1 IS EQUAL TO 4                                    dbanklnp
+021100        SET CDLN-IS-MORE-DATA TO TRUE                             dbanklnp
+021200        GO TO BROWSE-LOOP-EXIT                                    dbanklnp
+021300      END-IF.                                                     dbanklnp
+021400      ADD 1 TO WS-SCAN-COUNT.                                     dbanklnp
+021500      IF WS-SCAN-COUNT IS GREATER THAN 200                        dbanklnp
+021600        SET CDLN-NO-MORE-DATA TO TRUE                             dbanklnp
+021700        GO TO BROWSE-LOOP-EXIT                                    dbanklnp
+021800      END-IF.                                                     dbanklnp
+021900      IF CDLN-START-LOW                                           dbanklnp
+022000        EXEC CICS READPREV FILE('BNKLNSCH')                       dbanklnp
+022100                     INTO(WS-BNKLNSCH-REC)                        dbanklnp
+022200                     LENGTH(LENGTH OF WS-BNKLNSCH-REC)            dbanklnp
+022300                     RIDFLD(WS-BNKLNSCH-RID)                      dbanklnp
+022400                     RESP(WS-RESP)                                dbanklnp
+022500        END-EXEC                                                  dbanklnp
+022600        IF WS-SCAN-COUNT IS EQUAL TO 1 AND                        dbanklnp
+022700        WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbanklnp
+022800           EXEC CICS READPREV FILE('BNKLNSCH')                    dbanklnp
+022900                        INTO(WS-BNKLNSCH-REC)                     dbanklnp
+023000                        LENGTH(LENGTH OF WS-BNKLNSCH-REC)         dbanklnp
+023100                        RIDFLD(WS-BNKLNSCH-RID)                   dbanklnp
+023200                        RESP(WS-RESP)                             dbanklnp
+023300           END-EXEC                                               dbanklnp
+023400        END-IF                                                    dbanklnp
+023500      ELSE                                                        dbanklnp
+023600        EXEC CICS READNEXT FILE('BNKLNSCH')                       dbanklnp
+023700                     INTO(WS-BNKLNSCH-REC)                        dbanklnp
+023800                     LENGTH(LENGTH OF WS-BNKLNSCH-REC)            dbanklnp
+023900                     RIDFLD(WS-BNKLNSCH-RID)                      dbanklnp
+024000                     RESP(WS-RESP)                                dbanklnp
+024100        END-EXEC                                                  dbanklnp
+024200      END-IF.                                                     dbanklnp
+024300      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  dbanklnp
+024400        SET CDLN-NO-MORE-DATA TO TRUE                             dbanklnp
+024500        GO TO BROWSE-LOOP-EXIT                                    dbanklnp
+024600      END-IF.                                                     dbanklnp
+024700      IF LNS-REC-LOAN-ID IS NOT EQUAL TO CDLNI-LOAN-ID            dbanklnp
+024800        SET CDLN-NO-MORE-DATA TO TRUE                             dbanklnp
+024900        GO TO BROWSE-LOOP-EXIT                                    dbanklnp
+025000      END-IF.                                                     dbanklnp
+025100      ADD 1 TO WS-SUB1.                                           dbanklnp
+025200      IF CDLN-START-LOW                                           dbanklnp
+025300        SUBTRACT WS-SUB1 FROM 5 GIVING WS-SUB2                    dbanklnp
+025400      ELSE                                                        dbanklnp
+025500        MOVE WS-SUB1 TO WS-SUB2                                   dbanklnp
+025600      END-IF.                                                     dbanklnp
+025700      SET CDLN-IS-DATA TO TRUE.                                   dbanklnp
+025800      MOVE LNS-REC-PAYMENT-NO TO CDLNO-PAYMENT-NO (WS-SUB2).      dbanklnp
+025900      MOVE LNS-REC-PRINCIPAL-PORTION TO                           dbanklnp
+026000        CDLNO-PRINCIPAL-PORTION (WS-SUB2).                        dbanklnp
+026100      MOVE LNS-REC-INTEREST-PORTION TO                            dbanklnp
+026200        CDLNO-INTEREST-PORTION (WS-SUB2).                         dbanklnp
+026300      MOVE LNS-REC-REMAINING-BALANCE TO                           dbanklnp
+026400        CDLNO-REMAINING-BALANCE (WS-SUB2).                        dbanklnp
+026500      GO TO BROWSE-LOOP.                                          dbanklnp
+026600  BROWSE-LOOP-EXIT.                                               dbanklnp
+026700      EXEC CICS ENDBR FILE('BNKLNSCH')                            dbanklnp
+026800      END-EXEC.                                                   dbanklnp
+026900  BROWSE-PROCESSING-EXIT.                                         dbanklnp
+027000      EXIT.                                                       dbanklnp
+027100                                                                  dbanklnp
+027200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbanklnp

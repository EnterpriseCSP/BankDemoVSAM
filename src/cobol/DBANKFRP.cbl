@@ -0,0 +1,245 @@
+000100******************************************************************dbankfrp
+000200*                                                                 dbankfrp
+000300*  Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.      dbankfrp
+000400*  This demonstration program is provided for use by users        dbankfrp
+000500*  of Micro Focus products and may be used, modified and          dbankfrp
+000600*  distributed as part of your application provided that          dbankfrp
+000700*  you properly acknowledge the copyright of Micro Focus          dbankfrp
+000800*  in this material.                                              dbankfrp
+000900*                                                                 dbankfrp
+001000******************************************************************dbankfrp
+001100                                                                  dbankfrp
+001200******************************************************************dbankfrp
+001300* Program:     DBANKFRP.CBL                                       dbankfrp
+001400* Function:    Maintain the fraud review queue (file BNKFRAUD)    dbankfrp
+001500*              - write new flagged entries, browse existing       dbankfrp
+001600*              ones filtered by pid, account and date range,      dbankfrp
+001700*              and acknowledge one as reviewed.  VSAM Version     dbankfrp
+001800******************************************************************dbankfrp
+001900                                                                  dbankfrp
+002000  IDENTIFICATION DIVISION.                                        dbankfrp
+002100  PROGRAM-ID.                                                     dbankfrp
+002200      DBANKFRP.                                                   dbankfrp
+002300  DATE-WRITTEN.                                                   dbankfrp
+002400      August 2026.                                                dbankfrp
+002500  DATE-COMPILED.                                                  dbankfrp
+002600      Today.                                                      dbankfrp
+002700                                                                  dbankfrp
+002800  ENVIRONMENT DIVISION.                                           dbankfrp
+002900                                                                  dbankfrp
+003000  DATA DIVISION.                                                  dbankfrp
+003100                                                                  dbankfrp
+003200  WORKING-STORAGE SECTION.                                        dbankfrp
+003300  01  WS-MISC-STORAGE.                                            dbankfrp
+003400    05  WS-PROGRAM-ID                         PIC X(8)            dbankfrp
+003500            VALUE 'DBANKFRP'.                                     dbankfrp
+003600    05  WS-COMMAREA-LENGTH                    PIC 9(5).           dbankfrp
+003700    05  WS-RESP                               PIC S9(8) COMP.     dbankfrp
+003800    05  WS-SUB1                               PIC S9(4) COMP.     dbankfrp
+003900    05  WS-SUB2                               PIC S9(4) COMP.     dbankfrp
+004000    05  WS-SCAN-COUNT                         PIC S9(4) COMP.     dbankfrp
+004100    05  WS-BNKFRAUD-RID                       PIC X(26).          dbankfrp
+004200                                                                  dbankfrp
+004300  01  WS-BNKFRAUD-REC.                                            dbankfrp
+004400  COPY CBANKVFR.                                                  dbankfrp
+004500                                                                  dbankfrp
+004600  01  WS-COMMAREA.                                                dbankfrp
+004700  COPY CBANKDFR.                                                  dbankfrp
+004800                                                                  dbankfrp
+004900  COPY CABENDD.                                                   dbankfrp
+005000                                                                  dbankfrp
+005100  LINKAGE SECTION.                                                dbankfrp
+005200  01  DFHCOMMAREA.                                                dbankfrp
+005300    05  LK-COMMAREA                           PIC X(1)            dbankfrp
+005400             OCCURS 1 TO 4096 TIMES                               dbankfrp
+005500             DEPENDING ON WS-COMMAREA-LENGTH.                     dbankfrp
+005600                                                                  dbankfrp
+005700  COPY CENTRY.                                                    dbankfrp
+005800******************************************************************dbankfrp
+005900* Move the passed data to our area                                dbankfrp
+006000******************************************************************dbankfrp
+006100      MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.           dbankfrp
+006200      MOVE DFHCOMMAREA TO WS-COMMAREA.                            dbankfrp
+006300                                                                  dbankfrp
+006400******************************************************************dbankfrp
+006500* Initialize our output area                                      dbankfrp
+006600******************************************************************dbankfrp
+006700      MOVE SPACES TO CDFRO-DATA.                                  dbankfrp
+006800      SET CDFRO-OK TO TRUE.                                       dbankfrp
+006900                                                                  dbankfrp
+007000******************************************************************dbankfrp
+007100* See what kind of request we have and react accordingly          dbankfrp
+007200******************************************************************dbankfrp
+007300      EVALUATE TRUE                                               dbankfrp
+007400        WHEN CDFRI-BROWSE-ACTIVE                                  dbankfrp
+007500          PERFORM BROWSE-PROCESSING THRU                          dbankfrp
+007600                  BROWSE-PROCESSING-EXIT                          dbankfrp
+007700        WHEN CDFRI-WRITE                                          dbankfrp
+007800          PERFORM WRITE-PROCESSING THRU                           dbankfrp
+007900                  WRITE-PROCESSING-EXIT                           dbankfrp
+008000        WHEN CDFRI-ACK                                            dbankfrp
+008100          PERFORM ACK-PROCESSING THRU                             dbankfrp
+008200                  ACK-PROCESSING-EXIT                             dbankfrp
+008300        WHEN OTHER                                                dbankfrp
+008400          SET CDFRO-ERROR TO TRUE                                 dbankfrp
+008500      END-EVALUATE.                                               dbankfrp
+008600                                                                  dbankfrp
+008700******************************************************************dbankfrp
+008800* Move the result back to the callers area                        dbankfrp
+008900******************************************************************dbankfrp
+009000      MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).      dbankfrp
+009100                                                                  dbankfrp
+009200******************************************************************dbankfrp
+009300* Return to our caller                                            dbankfrp
+009400******************************************************************dbankfrp
+009500  COPY CRETURN.                                                   dbankfrp
+009600                                                                  dbankfrp
+009700******************************************************************dbankfrp
+009800* Browse request - return up to four fraud queue entries on       dbankfrp
+009900* or after the supplied start timestamp, in timestamp order,      dbankfrp
+010000* skipping any entry that does not match the supplied pid /       dbankfrp
+010100* account / date range filters (a filter field of spaces          dbankfrp
+010200* means "don't filter on this field")                             dbankfrp
+010300******************************************************************dbankfrp
+010400  BROWSE-PROCESSING.                                              dbankfrp
+010500      MOVE CDFRI-START-ID TO WS-BNKFRAUD-RID.                     dbankfrp
+010600      EXEC CICS STARTBR FILE('BNKFRAUD')                          dbankfrp
+010700                   RIDFLD(WS-BNKFRAUD-RID)                        dbankfrp
+010800                   GTEQ                                           dbankfrp
+010900      END-EXEC.                                                   dbankfrp
+011000      MOVE 0 TO WS-SUB1.                                          dbankfrp
+011100      MOVE 0 TO WS-SCAN-COUNT.                                    dbankfrp
+011200  BROWSE-LOOP.                                                    dbankfrp
+011300      IF WS-SUB1 IS EQUAL TO 4                                    dbankfrp
+011400        SET CDFR-IS-MORE-DATA TO TRUE                             dbankfrp
+011500        GO TO BROWSE-LOOP-EXIT                                    dbankfrp
+011600      END-IF.                                                     dbankfrp
+011700      ADD 1 TO WS-SCAN-COUNT.                                     dbankfrp
+011800      IF WS-SCAN-COUNT IS GREATER THAN 200                        dbankfrp
+011900        SET CDFR-NO-MORE-DATA TO TRUE                             dbankfrp
+012000        GO TO BROWSE-LOOP-EXIT                                    dbankfrp
+012100      END-IF.                                                     dbankfrp
+012200      IF CDFR-START-LOW                                           dbankfrp
+012300        EXEC CICS READPREV FILE('BNKFRAUD')                       dbankfrp
+012400                     INTO(WS-BNKFRAUD-REC)                        dbankfrp
+012500                     LENGTH(LENGTH OF WS-BNKFRAUD-REC)            dbankfrp
+012600                     RIDFLD(WS-BNKFRAUD-RID)                      dbankfrp
+012700                     RESP(WS-RESP)                                dbankfrp
+012800        END-EXEC                                                  dbankfrp
+012900        IF WS-SCAN-COUNT IS EQUAL TO 1 AND                        dbankfrp
+013000        WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbankfrp
+013100           EXEC CICS READPREV FILE('BNKFRAUD')                    dbankfrp
+013200                        INTO(WS-BNKFRAUD-REC)                     dbankfrp
+013300                        LENGTH(LENGTH OF WS-BNKFRAUD-REC)         dbankfrp
+013400                        RIDFLD(WS-BNKFRAUD-RID)                   dbankfrp
+013500                        RESP(WS-RESP)                             dbankfrp
+013600           END-EXEC                                               dbankfrp
+013700        END-IF                                                    dbankfrp
+013800      ELSE                                                        dbankfrp
+013900        EXEC CICS READNEXT FILE('BNKFRAUD')                       dbankfrp
+014000                     INTO(WS-BNKFRAUD-REC)                        dbankfrp
+014100                     LENGTH(LENGTH OF WS-BNKFRAUD-REC)            dbankfrp
+014200                     RIDFLD(WS-BNKFRAUD-RID)                      dbankfrp
+014300                     RESP(WS-RESP)                                dbankfrp
+014400        END-EXEC                                                  dbankfrp
+014500      END-IF.                                                     dbankfrp
+014600      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  dbankfrp
+014700        SET CDFR-NO-MORE-DATA TO TRUE                             dbankfrp
+014800        GO TO BROWSE-LOOP-EXIT                                    dbankfrp
+014900      END-IF.                                                     dbankfrp
+015000      IF CDFRI-FILTER-PID IS NOT EQUAL TO SPACES AND              dbankfrp
+015100      FRD-REC-PID IS NOT EQUAL TO CDFRI-FILTER-PID                dbankfrp
+015200        GO TO BROWSE-LOOP                                         dbankfrp
+015300      END-IF.                                                     dbankfrp
+015400      IF CDFRI-FILTER-ACCNO IS NOT EQUAL TO SPACES AND            dbankfrp
+015500      FRD-REC-ACCNO IS NOT EQUAL TO CDFRI-FILTER-ACCNO            dbankfrp
+015600        GO TO BROWSE-LOOP                                         dbankfrp
+015700      END-IF.                                                     dbankfrp
+015800      IF CDFRI-FILTER-DATE-FROM IS NOT EQUAL TO SPACES AND        dbankfrp
+015900      FRD-REC-TIMESTAMP (1:8) IS LESS THAN CDFRI-FILTER-DATE-FROM dbankfrp
+016000        GO TO BROWSE-LOOP                                         dbankfrp
+016100      END-IF.                                                     dbankfrp
+016200      IF CDFRI-FILTER-DATE-TO IS NOT EQUAL TO SPACES AND          dbankfrp
+016300      FRD-REC-TIMESTAMP (1:8) IS GREATER THAN CDFRI-FILTER-DATE-TOdbankfrp
+016400        GO TO BROWSE-LOOP                                         dbankfrp
+016500      END-IF.                                                     dbankfrp
+016600      ADD 1 TO WS-SUB1.                                           dbankfrp
+016700      IF CDFR-START-LOW                                           dbankfrp
+016800        SUBTRACT WS-SUB1 FROM 5 GIVING WS-SUB2                    dbankfrp
+016900      ELSE                                                        dbankfrp
+017000        MOVE WS-SUB1 TO WS-SUB2                                   dbankfrp
+017100      END-IF.                                                     dbankfrp
+017200      SET CDFR-IS-DATA TO TRUE.                                   dbankfrp
+017300      MOVE FRD-REC-TIMESTAMP TO CDFRO-TIMESTAMP (WS-SUB2).        dbankfrp
+017400      MOVE FRD-REC-PID TO CDFRO-PID (WS-SUB2).                    dbankfrp
+017500      MOVE FRD-REC-ACCNO TO CDFRO-ACCNO (WS-SUB2).                dbankfrp
+017600      MOVE FRD-REC-AMOUNT TO CDFRO-AMOUNT (WS-SUB2).              dbankfrp
+017700      MOVE FRD-REC-RULE-CODE TO CDFRO-RULE-CODE (WS-SUB2).        dbankfrp
+017800      MOVE FRD-REC-RULE-DESC TO CDFRO-RULE-DESC (WS-SUB2).        dbankfrp
+017900      MOVE FRD-REC-STATUS TO CDFRO-STATUS (WS-SUB2).              dbankfrp
+018000      GO TO BROWSE-LOOP.                                          dbankfrp
+018100  BROWSE-LOOP-EXIT.                                               dbankfrp
+018200      EXEC CICS ENDBR FILE('BNKFRAUD')                            dbankfrp
+018300      END-EXEC.                                                   dbankfrp
+018400  BROWSE-PROCESSING-EXIT.                                         dbankfrp
+018500      EXIT.                                                       dbankfrp
+018600                                                                  dbankfrp
+018700******************************************************************dbankfrp
+018800* Write request - add a new flagged entry, defaulting it to       dbankfrp
+018900* pending review.  Keyed by timestamp so duplicates are           dbankfrp
+019000* vanishingly unlikely, but if two entries do land on the         dbankfrp
+019100* same microsecond we just report the error rather than lose      dbankfrp
+019200* either entry silently.                                          dbankfrp
+019300******************************************************************dbankfrp
+019400  WRITE-PROCESSING.                                               dbankfrp
+019500      MOVE SPACES TO WS-BNKFRAUD-REC.                             dbankfrp
+019600      MOVE CDFRI-TIMESTAMP TO FRD-REC-TIMESTAMP.                  dbankfrp
+019700      MOVE CDFRI-PID TO FRD-REC-PID.                              dbankfrp
+019800      MOVE CDFRI-ACCNO TO FRD-REC-ACCNO.                          dbankfrp
+019900      MOVE CDFRI-TYPE TO FRD-REC-TYPE.                            dbankfrp
+020000      MOVE CDFRI-SUB-TYPE TO FRD-REC-SUB-TYPE.                    dbankfrp
+020100      MOVE CDFRI-AMOUNT TO FRD-REC-AMOUNT.                        dbankfrp
+020200      MOVE CDFRI-RULE-CODE TO FRD-REC-RULE-CODE.                  dbankfrp
+020300      MOVE CDFRI-RULE-DESC TO FRD-REC-RULE-DESC.                  dbankfrp
+020400      SET FRD-STATUS-PENDING TO TRUE.                             dbankfrp
+020500      EXEC CICS WRITE FILE('BNKFRAUD')                            dbankfrp
+020600                   FROM(WS-BNKFRAUD-REC)                          dbankfrp
+020700                   LENGTH(LENGTH OF WS-BNKFRAUD-REC)              dbankfrp
+020800                   RESP(WS-RESP)                                  dbankfrp
+020900      END-EXEC.                                                   dbankfrp
+021000      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  dbankfrp
+021100        SET CDFRO-ERROR TO TRUE                                   dbankfrp
+021200      END-IF.                                                     dbankfrp
+021300  WRITE-PROCESSING-EXIT.                                          dbankfrp
+021400      EXIT.                                                       dbankfrp
+021500                                                                  dbankfrp
+021600******************************************************************dbankfrp
+021700* Acknowledge request - mark the entry identified by the          dbankfrp
+021800* supplied timestamp key as reviewed.                             dbankfrp
+021900******************************************************************dbankfrp
+022000  ACK-PROCESSING.                                                 dbankfrp
+022100      MOVE CDFRI-TIMESTAMP TO WS-BNKFRAUD-RID.                    dbankfrp
+022200      EXEC CICS READ FILE('BNKFRAUD')                             dbankfrp
+022300                INTO(WS-BNKFRAUD-REC)                             dbankfrp
+022400                LENGTH(LENGTH OF WS-BNKFRAUD-REC)                 dbankfrp
+022500                RIDFLD(WS-BNKFRAUD-RID)                           dbankfrp
+022600                UPDATE                                            dbankfrp
+022700                RESP(WS-RESP)                                     dbankfrp
+022800      END-EXEC.                                                   dbankfrp
+022900      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  dbankfrp
+023000        SET CDFRO-ERROR TO TRUE                                   dbankfrp
+023100        GO TO ACK-PROCESSING-EXIT                                 dbankfrp
+023200      END-IF.                                                     dbankfrp
+023300      SET FRD-STATUS-REVIEWED TO TRUE.                            dbankfrp
+023400      EXEC CICS REWRITE FILE('BNKFRAUD')                          dbankfrp
+023500                     FROM(WS-BNKFRAUD-REC)                        dbankfrp
+023600                     LENGTH(LENGTH OF WS-BNKFRAUD-REC)            dbankfrp
+023700                     RESP(WS-RESP)                                dbankfrp
+023800      END-EXEC.                                                   dbankfrp
+023900      IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                  dbankfrp
+024000        SET CDFRO-ERROR TO TRUE                                   dbankfrp
+024100      END-IF.                                                     dbankfrp
+024200  ACK-PROCESSING-EXIT.                                            dbankfrp
+024300      EXIT.                                                       dbankfrp
+024400                                                                  dbankfrp
+024500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbankfrp

@@ -34,6 +34,17 @@
 003400            ORGANIZATION IS SEQUENTIAL                            ZBNKPRT1
 003500            ACCESS MODE  IS SEQUENTIAL                            ZBNKPRT1
 003600            FILE STATUS  IS WS-PRINTOUT-STATUS.                   ZBNKPRT1
+003650     SELECT CHECKPOINT-FILE                                       ZBNKPRT1
+003660            ASSIGN       TO CHKPOINT                               ZBNKPRT1
+003670            ORGANIZATION IS SEQUENTIAL                             ZBNKPRT1
+003680            ACCESS MODE  IS SEQUENTIAL                             ZBNKPRT1
+003690            FILE STATUS  IS WS-CHECKPOINT-STATUS.                  ZBNKPRT1
+003691     SELECT BNKSTPR-FILE                                          ZBNKPRT1
+003692            ASSIGN       TO BNKSTPR                               ZBNKPRT1
+003693            ORGANIZATION IS INDEXED                               ZBNKPRT1
+003694            ACCESS MODE  IS RANDOM                                ZBNKPRT1
+003695            RECORD KEY   IS STP-REC-CODE                          ZBNKPRT1
+003696            FILE STATUS  IS WS-BNKSTPR-STATUS.                    ZBNKPRT1
 003700                                                                  ZBNKPRT1
 003800 DATA DIVISION.                                                   ZBNKPRT1
 003900 FILE SECTION.                                                    ZBNKPRT1
@@ -45,8 +56,15 @@
 004500                                                                  ZBNKPRT1
 004600 FD  PRINTOUT-FILE.                                               ZBNKPRT1
 004700 01  PRINTOUT-REC                            PIC X(121).          ZBNKPRT1
-004800                                                                  ZBNKPRT1
-004900 WORKING-STORAGE SECTION.                                         ZBNKPRT1
+004750                                                                   ZBNKPRT1
+004800 FD  CHECKPOINT-FILE.                                              ZBNKPRT1
+005000 COPY CBANKCKP.                                                    ZBNKPRT1
+005050                                                                  ZBNKPRT1
+005060 FD  BNKSTPR-FILE.                                                ZBNKPRT1
+005070 01  BNKSTPR-REC.                                                 ZBNKPRT1
+005080 COPY CBANKVSP.                                                   ZBNKPRT1
+005100                                                                  ZBNKPRT1
+005200 WORKING-STORAGE SECTION.                                         ZBNKPRT1
 005000 COPY CTIMERD.                                                    ZBNKPRT1
 005100                                                                  ZBNKPRT1
 005200 01  WS-DATE-WORK-AREA.                                           ZBNKPRT1
@@ -82,6 +100,21 @@
 008200   05  WS-RECORDS-READ                       PIC 9(5)             ZBNKPRT1
 008300       VALUE ZERO.                                                ZBNKPRT1
 008400                                                                  ZBNKPRT1
+008410   05  WS-CHECKPOINT-STATUS.                                       ZBNKPRT1
+008420     10  WS-CHECKPOINT-STAT1       PIC X(1).                       ZBNKPRT1
+008430     10  WS-CHECKPOINT-STAT2       PIC X(1).                       ZBNKPRT1
+008440                                                                   ZBNKPRT1
+008441   05  WS-BNKSTPR-STATUS.                                         ZBNKPRT1
+008442     10  WS-BNKSTPR-STAT1                    PIC X(1).            ZBNKPRT1
+008443     10  WS-BNKSTPR-STAT2                    PIC X(1).            ZBNKPRT1
+008444                                                                  ZBNKPRT1
+008450   05  WS-CHECKPOINT-INTERVAL     PIC 9(5)                         ZBNKPRT1
+008460       VALUE 1000.                                                 ZBNKPRT1
+008470   05  WS-RESTART-COUNT           PIC 9(5)                         ZBNKPRT1
+008480       VALUE ZERO.                                                 ZBNKPRT1
+008490   05  WS-CHECKPOINT-QUOTIENT     PIC 9(5).                        ZBNKPRT1
+008495   05  WS-CHECKPOINT-REMAINDER    PIC 9(5).                        ZBNKPRT1
+008497                                                                   ZBNKPRT1
 008500   05  WS-TXNS-FLAG                          PIC X(1).            ZBNKPRT1
 008600     88  TXNS-PRINTED                        VALUE '1'.           ZBNKPRT1
 008700     88  NO-TXNS-PRINTED                     VALUE '0'.           ZBNKPRT1
@@ -238,8 +271,15 @@
 022700     CALL 'UDATECNV' USING WS-DATE-WORK-AREA.                     ZBNKPRT1
 022800     MOVE DDO-DATA TO WS-PRINT-DATE.                              ZBNKPRT1
 022900                                                                  ZBNKPRT1
+022950     PERFORM CHECKPOINT-READ.                                      ZBNKPRT1
+022960                                                                   ZBNKPRT1
 023000     PERFORM EXTRACT-OPEN.                                        ZBNKPRT1
 023100     PERFORM PRINTOUT-OPEN.                                       ZBNKPRT1
+023110     PERFORM BNKSTPR-OPEN.                                        ZBNKPRT1
+023150                                                                   ZBNKPRT1
+023160     IF WS-RESTART-COUNT IS GREATER THAN ZERO                      ZBNKPRT1
+023170        PERFORM SKIP-TO-CHECKPOINT                                 ZBNKPRT1
+023180     END-IF.                                                       ZBNKPRT1
 023200                                                                  ZBNKPRT1
 023300     PERFORM UNTIL WS-END-OF-FILE = 'YES'                         ZBNKPRT1
 023400       IF WS-END-OF-FILE = 'NO '                                  ZBNKPRT1
@@ -256,15 +296,19 @@
 024500                END-IF                                            ZBNKPRT1
 024600             END-IF                                               ZBNKPRT1
 024700             PERFORM FORMAT-AND-PRINT                             ZBNKPRT1
+024750             PERFORM CHECKPOINT-WRITE-IF-DUE                       ZBNKPRT1
 024800          ELSE                                                    ZBNKPRT1
 024900             PERFORM PRINT-TOTAL-TXNS                             ZBNKPRT1
 025000             PERFORM PRINT-TOTAL-ASSETS                           ZBNKPRT1
 025100          END-IF                                                  ZBNKPRT1
 025200       END-IF                                                     ZBNKPRT1
 025300     END-PERFORM.                                                 ZBNKPRT1
+025350                                                                   ZBNKPRT1
+025360     PERFORM CHECKPOINT-CLEAR.                                     ZBNKPRT1
 025400                                                                  ZBNKPRT1
 025500     PERFORM EXTRACT-CLOSE.                                       ZBNKPRT1
 025600     PERFORM PRINTOUT-CLOSE.                                      ZBNKPRT1
+025610     PERFORM BNKSTPR-CLOSE.                                       ZBNKPRT1
 025700                                                                  ZBNKPRT1
 025800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKPRT1
 025900     MOVE 'End Of Job'                                            ZBNKPRT1
@@ -456,12 +500,52 @@
 044500        PERFORM DISPLAY-IO-STATUS                                 ZBNKPRT1
 044600        PERFORM ABORT-PROGRAM                                     ZBNKPRT1
 044700     END-IF.                                                      ZBNKPRT1
+044710                                                                  ZBNKPRT1
+044720***************************************************************** ZBNKPRT1
+044730* Open the state/province/country reference file                * ZBNKPRT1
+044740***************************************************************** ZBNKPRT1
+044750 BNKSTPR-OPEN.                                                    ZBNKPRT1
+044760     OPEN INPUT BNKSTPR-FILE.                                     ZBNKPRT1
+044770     IF WS-BNKSTPR-STATUS = '00'                                  ZBNKPRT1
+044780        MOVE 'BNKSTPR file opened OK'                             ZBNKPRT1
+044790          TO WS-CONSOLE-MESSAGE                                   ZBNKPRT1
+044791        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKPRT1
+044792     ELSE                                                         ZBNKPRT1
+044793        MOVE 'BNKSTPR file open failure...'                       ZBNKPRT1
+044794          TO WS-CONSOLE-MESSAGE                                   ZBNKPRT1
+044795        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKPRT1
+044796        MOVE WS-BNKSTPR-STATUS TO WS-IO-STATUS                    ZBNKPRT1
+044797        PERFORM DISPLAY-IO-STATUS                                 ZBNKPRT1
+044798        PERFORM ABORT-PROGRAM                                     ZBNKPRT1
+044799     END-IF.                                                      ZBNKPRT1
 044800                                                                  ZBNKPRT1
+044801***************************************************************** ZBNKPRT1
+044802* Close the state/province/country reference file               * ZBNKPRT1
+044803***************************************************************** ZBNKPRT1
+044804 BNKSTPR-CLOSE.                                                   ZBNKPRT1
+044805     CLOSE BNKSTPR-FILE.                                          ZBNKPRT1
+044806     IF WS-BNKSTPR-STATUS = '00'                                  ZBNKPRT1
+044807        MOVE 'BNKSTPR file closed OK'                             ZBNKPRT1
+044808          TO WS-CONSOLE-MESSAGE                                   ZBNKPRT1
+044809        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKPRT1
+044810     ELSE                                                         ZBNKPRT1
+044811        MOVE 'BNKSTPR file close failure...'                      ZBNKPRT1
+044812          TO WS-CONSOLE-MESSAGE                                   ZBNKPRT1
+044813        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKPRT1
+044814        MOVE WS-BNKSTPR-STATUS TO WS-IO-STATUS                    ZBNKPRT1
+044815        PERFORM DISPLAY-IO-STATUS                                 ZBNKPRT1
+044816        PERFORM ABORT-PROGRAM                                     ZBNKPRT1
+044817     END-IF.                                                      ZBNKPRT1
+044818                                                                  ZBNKPRT1
 044900***************************************************************** ZBNKPRT1
 045000* Open the seqential print file                                 * ZBNKPRT1
 045100***************************************************************** ZBNKPRT1
 045200 PRINTOUT-OPEN.                                                   ZBNKPRT1
-045300     OPEN OUTPUT PRINTOUT-FILE.                                   ZBNKPRT1
+045210     IF WS-RESTART-COUNT IS GREATER THAN ZERO                     ZBNKPRT1
+045220        OPEN EXTEND PRINTOUT-FILE                                 ZBNKPRT1
+045230     ELSE                                                         ZBNKPRT1
+045240        OPEN OUTPUT PRINTOUT-FILE                                 ZBNKPRT1
+045250     END-IF.                                                      ZBNKPRT1
 045400     IF WS-PRINTOUT-STATUS = '00'                                 ZBNKPRT1
 045500        MOVE 'PRINTOUT file opened OK'                            ZBNKPRT1
 045600          TO WS-CONSOLE-MESSAGE                                   ZBNKPRT1
@@ -475,6 +559,76 @@
 046400        PERFORM ABORT-PROGRAM                                     ZBNKPRT1
 046500        END-IF.                                                   ZBNKPRT1
 046600                                                                  ZBNKPRT1
+046610*****************************************************************  ZBNKPRT1
+046620* Read the restart checkpoint file, if one exists, to find out  *  ZBNKPRT1
+046630* how many EXTRACT-FILE records a prior run already printed     *  ZBNKPRT1
+046640*****************************************************************  ZBNKPRT1
+046650 CHECKPOINT-READ.                                                  ZBNKPRT1
+046660     MOVE ZERO TO WS-RESTART-COUNT.                                ZBNKPRT1
+046670     OPEN INPUT CHECKPOINT-FILE.                                   ZBNKPRT1
+046680     IF WS-CHECKPOINT-STATUS = '00'                                ZBNKPRT1
+046690        READ CHECKPOINT-FILE                                       ZBNKPRT1
+046700        IF WS-CHECKPOINT-STATUS = '00'                             ZBNKPRT1
+046710           MOVE CKP-REC-COUNT TO WS-RESTART-COUNT                  ZBNKPRT1
+046720        END-IF                                                     ZBNKPRT1
+046730        CLOSE CHECKPOINT-FILE                                      ZBNKPRT1
+046740     END-IF.                                                       ZBNKPRT1
+046750                                                                   ZBNKPRT1
+046760     IF WS-RESTART-COUNT IS GREATER THAN ZERO                      ZBNKPRT1
+046770        MOVE SPACES TO WS-CONSOLE-MESSAGE                          ZBNKPRT1
+046780        STRING 'Resuming from checkpoint at record '               ZBNKPRT1
+046790                 DELIMITED BY SIZE                                 ZBNKPRT1
+046800               WS-RESTART-COUNT DELIMITED BY SIZE                  ZBNKPRT1
+046810          INTO WS-CONSOLE-MESSAGE                                  ZBNKPRT1
+046820        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKPRT1
+046830     END-IF.                                                       ZBNKPRT1
+046840                                                                   ZBNKPRT1
+046850*****************************************************************  ZBNKPRT1
+046860* Skip forward over the records a prior run already printed     *  ZBNKPRT1
+046870*****************************************************************  ZBNKPRT1
+046880 SKIP-TO-CHECKPOINT.                                               ZBNKPRT1
+046890     PERFORM WS-RESTART-COUNT TIMES                                ZBNKPRT1
+046900        PERFORM EXTRACT-GET                                        ZBNKPRT1
+046910     END-PERFORM.                                                  ZBNKPRT1
+046920     MOVE WS-RESTART-COUNT TO WS-RECORDS-READ.                     ZBNKPRT1
+046930                                                                   ZBNKPRT1
+046940*****************************************************************  ZBNKPRT1
+046950* Every WS-CHECKPOINT-INTERVAL records, save the restart count  *  ZBNKPRT1
+046960*****************************************************************  ZBNKPRT1
+046970 CHECKPOINT-WRITE-IF-DUE.                                          ZBNKPRT1
+046980     DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL              ZBNKPRT1
+046990        GIVING WS-CHECKPOINT-QUOTIENT                              ZBNKPRT1
+047000        REMAINDER WS-CHECKPOINT-REMAINDER.                         ZBNKPRT1
+047010     IF WS-CHECKPOINT-REMAINDER = ZERO                             ZBNKPRT1
+047020        PERFORM CHECKPOINT-WRITE                                   ZBNKPRT1
+047030     END-IF.                                                       ZBNKPRT1
+047040                                                                   ZBNKPRT1
+047050*****************************************************************  ZBNKPRT1
+047060* Write the current restart count to the checkpoint file        *  ZBNKPRT1
+047070*****************************************************************  ZBNKPRT1
+047080 CHECKPOINT-WRITE.                                                 ZBNKPRT1
+047090     OPEN OUTPUT CHECKPOINT-FILE.                                  ZBNKPRT1
+047100     IF WS-CHECKPOINT-STATUS = '00'                                ZBNKPRT1
+047110        MOVE WS-RECORDS-READ TO CKP-REC-COUNT                      ZBNKPRT1
+047120        WRITE CKP-RECORD                                           ZBNKPRT1
+047130        CLOSE CHECKPOINT-FILE                                      ZBNKPRT1
+047140     ELSE                                                          ZBNKPRT1
+047150        MOVE 'Checkpoint file open failure...'                     ZBNKPRT1
+047160          TO WS-CONSOLE-MESSAGE                                    ZBNKPRT1
+047170        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKPRT1
+047180     END-IF.                                                       ZBNKPRT1
+047190                                                                   ZBNKPRT1
+047200*****************************************************************  ZBNKPRT1
+047210* Reset the checkpoint to zero after a successful completed run *  ZBNKPRT1
+047220*****************************************************************  ZBNKPRT1
+047230 CHECKPOINT-CLEAR.                                                 ZBNKPRT1
+047240     OPEN OUTPUT CHECKPOINT-FILE.                                  ZBNKPRT1
+047250     IF WS-CHECKPOINT-STATUS = '00'                                ZBNKPRT1
+047260        MOVE ZERO TO CKP-REC-COUNT                                 ZBNKPRT1
+047270        WRITE CKP-RECORD                                           ZBNKPRT1
+047280        CLOSE CHECKPOINT-FILE                                      ZBNKPRT1
+047290     END-IF.                                                       ZBNKPRT1
+047300                                                                   ZBNKPRT1
 046700***************************************************************** ZBNKPRT1
 046800* Write a record to the squential file                          * ZBNKPRT1
 046900***************************************************************** ZBNKPRT1
@@ -536,23 +690,13 @@
 052500* Expand the 2 character state/prove code to its full text      * ZBNKPRT1
 052600***************************************************************** ZBNKPRT1
 052700 EXPAND-STATE-PROV.                                               ZBNKPRT1
-052800     MOVE 0 TO STATE-PROV-SUB.                                    ZBNKPRT1
-052900     DIVIDE LENGTH OF STATE-PROV-DATA (1) INTO                    ZBNKPRT1
-053000       LENGTH OF STATE-PROV-TABLE                                 ZBNKPRT1
-053100         GIVING STATE-PROV-COUNT.                                 ZBNKPRT1
-053200     MOVE STATE-PROV-WK-CODE TO STATE-PROV-WK-NAME.               ZBNKPRT1
-053300 EXPAND-STATE-PROV-LOOP.                                          ZBNKPRT1
-053400     ADD 1 TO STATE-PROV-SUB.                                     ZBNKPRT1
-053500     IF STATE-PROV-SUB IS GREATER THAN STATE-PROV-COUNT           ZBNKPRT1
-053600        GO TO EXPAND-STATE-PROV-EXIT                              ZBNKPRT1
-053700     END-IF.                                                      ZBNKPRT1
-053800     IF STATE-PROV-WK-CODE IS EQUAL TO                            ZBNKPRT1
-053900          STATE-PROV-CODE (STATE-PROV-SUB)                        ZBNKPRT1
-054000        MOVE STATE-PROV-NAME (STATE-PROV-SUB) TO                  ZBNKPRT1
-054100          STATE-PROV-WK-NAME                                      ZBNKPRT1
-054200        GO TO EXPAND-STATE-PROV-EXIT                              ZBNKPRT1
-054300     END-IF.                                                      ZBNKPRT1
-054400     GO TO EXPAND-STATE-PROV-LOOP.                                ZBNKPRT1
+052800     MOVE STATE-PROV-WK-CODE TO STATE-PROV-WK-NAME.               ZBNKPRT1
+052900     MOVE STATE-PROV-WK-CODE (1:2) TO STP-REC-CODE.               ZBNKPRT1
+053000     READ BNKSTPR-FILE                                            ZBNKPRT1
+053100       INVALID KEY                                                ZBNKPRT1
+053200         GO TO EXPAND-STATE-PROV-EXIT                             ZBNKPRT1
+053300     END-READ.                                                    ZBNKPRT1
+053400     MOVE STP-REC-NAME TO STATE-PROV-WK-NAME.                     ZBNKPRT1
 054500 EXPAND-STATE-PROV-EXIT.                                          ZBNKPRT1
 054600     EXIT.                                                        ZBNKPRT1
 054700                                                                  ZBNKPRT1

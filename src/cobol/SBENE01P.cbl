@@ -0,0 +1,268 @@
+000100***************************************************************** SBENE01P
+000200*                                                                 SBENE01P
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * SBENE01P
+000400*   This demonstration program is provided for use by users     * SBENE01P
+000500*   of Micro Focus products and may be used, modified and       * SBENE01P
+000600*   distributed as part of your application provided that       * SBENE01P
+000700*   you properly acknowledge the copyright of Micro Focus       * SBENE01P
+000800*   in this material.                                           * SBENE01P
+000900*                                                                 SBENE01P
+001000***************************************************************** SBENE01P
+001100                                                                  SBENE01P
+001200***************************************************************** SBENE01P
+001300* Program:     SBENE01P.CBL (CICS Version)                      * SBENE01P
+001400* Layer:       Screen handling                                  * SBENE01P
+001500* Function:    Maintain a customer's beneficiary / next-of-kin  * SBENE01P
+001600*              entries (file BNKBENE, via DBANK21P) - browse the  SBENE01P
+001700*              entries recorded for the customer keyed in       * SBENE01P
+001800*              PIDI, add a new entry, update or remove          * SBENE01P
+001900*              (deactivate) one keyed by its sequence number.   * SBENE01P
+002000***************************************************************** SBENE01P
+002100                                                                  SBENE01P
+002200 IDENTIFICATION DIVISION.                                         SBENE01P
+002300 PROGRAM-ID.                                                      SBENE01P
+002400     SBENE01P.                                                    SBENE01P
+002500 DATE-WRITTEN.                                                    SBENE01P
+002600     August 2026.                                                 SBENE01P
+002700 DATE-COMPILED.                                                   SBENE01P
+002800     Today.                                                       SBENE01P
+002900                                                                  SBENE01P
+003000 ENVIRONMENT DIVISION.                                            SBENE01P
+003100                                                                  SBENE01P
+003200 DATA DIVISION.                                                   SBENE01P
+003300 WORKING-STORAGE SECTION.                                         SBENE01P
+003400 01  WS-MISC-STORAGE.                                             SBENE01P
+003500  05  WS-PROGRAM-ID                         PIC X(8)              SBENE01P
+003600           VALUE 'SBENE01P'.                                      SBENE01P
+003700  05  WS-RESP                               PIC S9(8) COMP.       SBENE01P
+003800  05  WS-SUB1                               PIC S9(4) COMP.       SBENE01P
+003900                                                                  SBENE01P
+004000 01  WS-COMMAREA.                                                 SBENE01P
+004100 COPY CBANKD21.                                                   SBENE01P
+004200                                                                  SBENE01P
+004300 COPY DFHAID.                                                     SBENE01P
+004400                                                                  SBENE01P
+004500 COPY DFHBMSCA.                                                   SBENE01P
+004600                                                                  SBENE01P
+004700 COPY CABENDD.                                                    SBENE01P
+004800                                                                  SBENE01P
+004900 LINKAGE SECTION.                                                 SBENE01P
+005000 01  DFHCOMMAREA.                                                 SBENE01P
+005100  05  LK-CUSTOMER-PID                      PIC X(5).              SBENE01P
+005200  05  LK-SCREEN-STATUS                     PIC X(1).              SBENE01P
+005210   88  LK-SCREEN-NOT-SENT                 VALUE SPACE.            SBENE01P
+005220   88  LK-SCREEN-WAS-SENT                 VALUE '1'.              SBENE01P
+005300 PROCEDURE DIVISION.                                              SBENE01P
+005400***************************************************************** SBENE01P
+005500* This program must always be reached via XCTL/LINK with a      * SBENE01P
+005600* commarea carrying the customer's PID - abend if none was      * SBENE01P
+005700* passed                                                        * SBENE01P
+005800***************************************************************** SBENE01P
+005900     IF EIBCALEN IS EQUAL TO 0                                    SBENE01P
+006000       MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                        SBENE01P
+006100       MOVE '0001' TO ABEND-CODE                                  SBENE01P
+006200       MOVE SPACES TO ABEND-REASON                                SBENE01P
+006300       COPY CABENDPO.                                             SBENE01P
+006400     END-IF.                                                      SBENE01P
+006500                                                                  SBENE01P
+006600***************************************************************** SBENE01P
+006700* First time in this pseudo-conversation - clear down and show  * SBENE01P
+006800* the customer's current entries                                * SBENE01P
+006900***************************************************************** SBENE01P
+007000     IF LK-SCREEN-NOT-SENT                                        SBENE01P
+006900       SET LK-SCREEN-WAS-SENT TO TRUE                             SBENE01P
+007000       PERFORM BROWSE-AND-SEND THRU                               SBENE01P
+007100               BROWSE-AND-SEND-EXIT                               SBENE01P
+007200       GO TO COMMON-RETURN                                        SBENE01P
+007300     END-IF.                                                      SBENE01P
+007400                                                                  SBENE01P
+007500     EXEC CICS RECEIVE MAP('BENE01A')                             SBENE01P
+007600                MAPSET('MBENE01')                                 SBENE01P
+007700                RESP(WS-RESP)                                     SBENE01P
+007800     END-EXEC.                                                    SBENE01P
+007900                                                                  SBENE01P
+008000***************************************************************** SBENE01P
+008100* PF3 exits, PF5 adds a new entry from the input fields, PF6     *SBENE01P
+008200* updates the entry keyed in SELSQI, PF9 deactivates it, and     *SBENE01P
+008300* Enter simply redisplays the current entries                     SBENE01P
+008400***************************************************************** SBENE01P
+008500     EVALUATE TRUE                                                SBENE01P
+008600       WHEN EIBAID IS EQUAL TO DFHPF3                             SBENE01P
+008700         EXEC CICS RETURN END-EXEC                                SBENE01P
+008800         GOBACK                                                   SBENE01P
+008900       WHEN EIBAID IS EQUAL TO DFHPF5                             SBENE01P
+009000         PERFORM ADD-ENTRY THRU                                   SBENE01P
+009100                 ADD-ENTRY-EXIT                                   SBENE01P
+009200       WHEN EIBAID IS EQUAL TO DFHPF6                             SBENE01P
+009300         PERFORM UPDATE-ENTRY THRU                                SBENE01P
+009400                 UPDATE-ENTRY-EXIT                                SBENE01P
+009500       WHEN EIBAID IS EQUAL TO DFHPF9                             SBENE01P
+009600         PERFORM REMOVE-ENTRY THRU                                SBENE01P
+009700                 REMOVE-ENTRY-EXIT                                SBENE01P
+009800       WHEN OTHER                                                 SBENE01P
+009900         PERFORM BROWSE-AND-SEND THRU                             SBENE01P
+010000                 BROWSE-AND-SEND-EXIT                             SBENE01P
+010100     END-EVALUATE.                                                SBENE01P
+010200                                                                  SBENE01P
+010300 COMMON-RETURN.                                                   SBENE01P
+010400     EXEC CICS RETURN TRANSID(EIBTRNID)                           SBENE01P
+010500                COMMAREA(DFHCOMMAREA)                             SBENE01P
+010600                LENGTH(LENGTH OF DFHCOMMAREA)                     SBENE01P
+010700     END-EXEC.                                                    SBENE01P
+010800     GOBACK.                                                      SBENE01P
+010900                                                                  SBENE01P
+011000***************************************************************** SBENE01P
+011100* Call DBANK21P to browse the customer's current entries and     *SBENE01P
+011200* build and send the screen                                       SBENE01P
+011300***************************************************************** SBENE01P
+011400 BROWSE-AND-SEND.                                                 SBENE01P
+011500     MOVE SPACES TO CD21-DATA.                                    SBENE01P
+011600     SET CD21I-BROWSE TO TRUE.                                    SBENE01P
+011700     MOVE LK-CUSTOMER-PID TO CD21I-PID.                           SBENE01P
+011800 COPY CBANKX21.                                                   SBENE01P
+011900     MOVE LOW-VALUES TO BENE01AO.                                 SBENE01P
+012000     MOVE LK-CUSTOMER-PID TO PIDO IN BENE01AO.                    SBENE01P
+012100     MOVE CD21O-ENTRY-SEQ (1) TO LIST1SQO IN BENE01AO.            SBENE01P
+012200     MOVE CD21O-ENTRY-NAME (1) TO LIST1NMO IN BENE01AO.           SBENE01P
+012300     MOVE CD21O-ENTRY-RELATIONSHIP (1) TO LIST1RLO IN BENE01AO.   SBENE01P
+012400     MOVE CD21O-ENTRY-SEQ (2) TO LIST2SQO IN BENE01AO.            SBENE01P
+012500     MOVE CD21O-ENTRY-NAME (2) TO LIST2NMO IN BENE01AO.           SBENE01P
+012600     MOVE CD21O-ENTRY-RELATIONSHIP (2) TO LIST2RLO IN BENE01AO.   SBENE01P
+012700     MOVE CD21O-ENTRY-SEQ (3) TO LIST3SQO IN BENE01AO.            SBENE01P
+012800     MOVE CD21O-ENTRY-NAME (3) TO LIST3NMO IN BENE01AO.           SBENE01P
+012900     MOVE CD21O-ENTRY-RELATIONSHIP (3) TO LIST3RLO IN BENE01AO.   SBENE01P
+013000     MOVE CD21O-ENTRY-SEQ (4) TO LIST4SQO IN BENE01AO.            SBENE01P
+013100     MOVE CD21O-ENTRY-NAME (4) TO LIST4NMO IN BENE01AO.           SBENE01P
+013200     MOVE CD21O-ENTRY-RELATIONSHIP (4) TO LIST4RLO IN BENE01AO.   SBENE01P
+013300     IF CD21-IS-DATA OR CD21-IS-MORE-DATA                         SBENE01P
+013400       MOVE 'PF5=Add PF6=Update PF9=Remove PF3=Exit'              SBENE01P
+013500         TO ERRMSGO IN BENE01AO                                   SBENE01P
+013600     ELSE                                                         SBENE01P
+013700       MOVE 'No entries recorded - PF5=Add PF3=Exit'              SBENE01P
+013800         TO ERRMSGO IN BENE01AO                                   SBENE01P
+013900     END-IF.                                                      SBENE01P
+014000     EXEC CICS SEND MAP('BENE01A')                                SBENE01P
+014100                MAPSET('MBENE01')                                 SBENE01P
+014200                ERASE                                             SBENE01P
+014300                FREEKB                                            SBENE01P
+014400     END-EXEC.                                                    SBENE01P
+014500 BROWSE-AND-SEND-EXIT.                                            SBENE01P
+014600     EXIT.                                                        SBENE01P
+014700                                                                  SBENE01P
+014800***************************************************************** SBENE01P
+014900* Add a new beneficiary or next-of-kin entry from the fields     *SBENE01P
+015000* keyed on the screen                                            *SBENE01P
+015100***************************************************************** SBENE01P
+015200 ADD-ENTRY.                                                       SBENE01P
+015300     MOVE SPACES TO CD21-DATA.                                    SBENE01P
+015400     SET CD21I-WRITE TO TRUE.                                     SBENE01P
+015500     MOVE LK-CUSTOMER-PID TO CD21I-PID.                           SBENE01P
+015600     MOVE TYPEI IN BENE01AI TO CD21I-TYPE.                        SBENE01P
+015700     MOVE NAMEI IN BENE01AI TO CD21I-NAME.                        SBENE01P
+015800     MOVE RELI IN BENE01AI TO CD21I-RELATIONSHIP.                 SBENE01P
+015900     MOVE ADR1I IN BENE01AI TO CD21I-ADDR1.                       SBENE01P
+016000     MOVE ADR2I IN BENE01AI TO CD21I-ADDR2.                       SBENE01P
+016100     MOVE STI IN BENE01AI TO CD21I-STATE.                         SBENE01P
+016200     MOVE CNTI IN BENE01AI TO CD21I-CNTRY.                        SBENE01P
+016300     MOVE PSTI IN BENE01AI TO CD21I-PSTCDE.                       SBENE01P
+016400     MOVE TELI IN BENE01AI TO CD21I-TELNO.                        SBENE01P
+016500     MOVE EMLI IN BENE01AI TO CD21I-EMAIL.                        SBENE01P
+016600     MOVE PCTI IN BENE01AI TO CD21I-PERCENTAGE.                   SBENE01P
+016700 COPY CBANKX21.                                                   SBENE01P
+016800     IF CD21O-OK                                                  SBENE01P
+016900       PERFORM BROWSE-AND-SEND THRU                               SBENE01P
+017000               BROWSE-AND-SEND-EXIT                               SBENE01P
+017100       MOVE 'Entry added' TO ERRMSGO IN BENE01AO                  SBENE01P
+017200     ELSE                                                         SBENE01P
+017300       MOVE LOW-VALUES TO BENE01AO                                SBENE01P
+017400       MOVE CD21O-MSG TO ERRMSGO IN BENE01AO                      SBENE01P
+017500       EXEC CICS SEND MAP('BENE01A')                              SBENE01P
+017600                  MAPSET('MBENE01')                               SBENE01P
+017700                  ERASE                                           SBENE01P
+017800                  FREEKB                                          SBENE01P
+017900       END-EXEC                                                   SBENE01P
+018000     END-IF.                                                      SBENE01P
+018100 ADD-ENTRY-EXIT.                                                  SBENE01P
+018200     EXIT.                                                        SBENE01P
+018300                                                                  SBENE01P
+018400***************************************************************** SBENE01P
+018500* Update the entry keyed in SELSQI with the fields keyed on the  *SBENE01P
+018600* screen.  The status is left unchanged - PF9 is the only way    *SBENE01P
+018700* to deactivate an entry.                                        *SBENE01P
+018800***************************************************************** SBENE01P
+018900 UPDATE-ENTRY.                                                    SBENE01P
+019000     MOVE SPACES TO CD21-DATA.                                    SBENE01P
+019100     SET CD21I-READ TO TRUE.                                      SBENE01P
+019200     MOVE LK-CUSTOMER-PID TO CD21I-PID.                           SBENE01P
+019300     MOVE SELSQI IN BENE01AI TO CD21I-SEQ.                        SBENE01P
+019400 COPY CBANKX21.                                                   SBENE01P
+019500     IF NOT CD21O-OK                                              SBENE01P
+019600       MOVE LOW-VALUES TO BENE01AO                                SBENE01P
+019700       MOVE CD21O-MSG TO ERRMSGO IN BENE01AO                      SBENE01P
+019800       EXEC CICS SEND MAP('BENE01A')                              SBENE01P
+019900                  MAPSET('MBENE01')                               SBENE01P
+020000                  ERASE                                           SBENE01P
+020100                  FREEKB                                          SBENE01P
+020200       END-EXEC                                                   SBENE01P
+020300       GO TO UPDATE-ENTRY-EXIT                                    SBENE01P
+020400     END-IF.                                                      SBENE01P
+020500     MOVE SPACES TO CD21-DATA.                                    SBENE01P
+020600     SET CD21I-UPDATE TO TRUE.                                    SBENE01P
+020700     MOVE LK-CUSTOMER-PID TO CD21I-PID.                           SBENE01P
+020800     MOVE SELSQI IN BENE01AI TO CD21I-SEQ.                        SBENE01P
+020900     SET CD21I-ACTIVE TO TRUE.                                    SBENE01P
+021000     MOVE TYPEI IN BENE01AI TO CD21I-TYPE.                        SBENE01P
+021100     MOVE NAMEI IN BENE01AI TO CD21I-NAME.                        SBENE01P
+021200     MOVE RELI IN BENE01AI TO CD21I-RELATIONSHIP.                 SBENE01P
+021300     MOVE ADR1I IN BENE01AI TO CD21I-ADDR1.                       SBENE01P
+021400     MOVE ADR2I IN BENE01AI TO CD21I-ADDR2.                       SBENE01P
+021500     MOVE STI IN BENE01AI TO CD21I-STATE.                         SBENE01P
+021600     MOVE CNTI IN BENE01AI TO CD21I-CNTRY.                        SBENE01P
+021700     MOVE PSTI IN BENE01AI TO CD21I-PSTCDE.                       SBENE01P
+021800     MOVE TELI IN BENE01AI TO CD21I-TELNO.                        SBENE01P
+021900     MOVE EMLI IN BENE01AI TO CD21I-EMAIL.                        SBENE01P
+022000     MOVE PCTI IN BENE01AI TO CD21I-PERCENTAGE.                   SBENE01P
+022100 COPY CBANKX21.                                                   SBENE01P
+022200     IF CD21O-OK                                                  SBENE01P
+022300       PERFORM BROWSE-AND-SEND THRU                               SBENE01P
+022400               BROWSE-AND-SEND-EXIT                               SBENE01P
+022500       MOVE 'Entry updated' TO ERRMSGO IN BENE01AO                SBENE01P
+022600     ELSE                                                         SBENE01P
+022700       MOVE LOW-VALUES TO BENE01AO                                SBENE01P
+022800       MOVE CD21O-MSG TO ERRMSGO IN BENE01AO                      SBENE01P
+022900       EXEC CICS SEND MAP('BENE01A')                              SBENE01P
+023000                  MAPSET('MBENE01')                               SBENE01P
+023100                  ERASE                                           SBENE01P
+023200                  FREEKB                                          SBENE01P
+023300       END-EXEC                                                   SBENE01P
+023400     END-IF.                                                      SBENE01P
+023500 UPDATE-ENTRY-EXIT.                                               SBENE01P
+023600     EXIT.                                                        SBENE01P
+023700                                                                  SBENE01P
+023800***************************************************************** SBENE01P
+023900* Deactivate the entry keyed in SELSQI - DBANK21P retains it     *SBENE01P
+024000* rather than physically deleting it                             *SBENE01P
+024100***************************************************************** SBENE01P
+024200 REMOVE-ENTRY.                                                    SBENE01P
+024300     MOVE SPACES TO CD21-DATA.                                    SBENE01P
+024400     SET CD21I-DELETE TO TRUE.                                    SBENE01P
+024500     MOVE LK-CUSTOMER-PID TO CD21I-PID.                           SBENE01P
+024600     MOVE SELSQI IN BENE01AI TO CD21I-SEQ.                        SBENE01P
+024700 COPY CBANKX21.                                                   SBENE01P
+024800     IF CD21O-OK                                                  SBENE01P
+024900       PERFORM BROWSE-AND-SEND THRU                               SBENE01P
+025000               BROWSE-AND-SEND-EXIT                               SBENE01P
+025100       MOVE 'Entry removed' TO ERRMSGO IN BENE01AO                SBENE01P
+025200     ELSE                                                         SBENE01P
+025300       MOVE LOW-VALUES TO BENE01AO                                SBENE01P
+025400       MOVE CD21O-MSG TO ERRMSGO IN BENE01AO                      SBENE01P
+025500       EXEC CICS SEND MAP('BENE01A')                              SBENE01P
+025600                  MAPSET('MBENE01')                               SBENE01P
+025700                  ERASE                                           SBENE01P
+025800                  FREEKB                                          SBENE01P
+025900       END-EXEC                                                   SBENE01P
+026000     END-IF.                                                      SBENE01P
+026100 REMOVE-ENTRY-EXIT.                                               SBENE01P
+026200     EXIT.                                                        SBENE01P
+026300                                                                  SBENE01P
+026400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     SBENE01P

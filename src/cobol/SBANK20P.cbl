@@ -60,6 +60,8 @@
 005600 COPY DFHBMSCA.                                                   SBANK20P
 005700                                                                  SBANK20P
 005800 COPY CABENDD.                                                    SBANK20P
+005810 01  WS-TRACE-DATA.                                               SBANK20P
+005820 COPY CBANKD16.                                                   SBANK20P
 005900                                                                  SBANK20P
 006000 LINKAGE SECTION.                                                 SBANK20P
 006100 01  DFHCOMMAREA.                                                 SBANK20P
@@ -529,6 +531,7 @@
 052500     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK20P
 052600     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK20P
 052700     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK20P
+052750     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   SBANK20P
 052800     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SBANK20P
 052900     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK20P
 053000     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK20P

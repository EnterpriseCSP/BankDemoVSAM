@@ -0,0 +1,278 @@
+000100***************************************************************** SSTAT01P
+000200*                                                               * SSTAT01P
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * SSTAT01P
+000400*   This demonstration program is provided for use by users     * SSTAT01P
+000500*   of Micro Focus products and may be used, modified and      *  SSTAT01P
+000600*   distributed as part of your application provided that      *  SSTAT01P
+000700*   you properly acknowledge the copyright of Micro Focus       * SSTAT01P
+000800*   in this material.                                           * SSTAT01P
+000900*                                                               * SSTAT01P
+001000***************************************************************** SSTAT01P
+001100                                                                  SSTAT01P
+001200***************************************************************** SSTAT01P
+001300* Program:     SSTAT01P.CBL (CICS Version)                      * SSTAT01P
+001400* Layer:       Screen handling                                  * SSTAT01P
+001500* Function:    Maintain the state/province/country reference    * SSTAT01P
+001600*              table - lets an admin browse the table a page    * SSTAT01P
+001700*              at a time with PF7/PF8, fetch a single entry     * SSTAT01P
+001800*              with PF5, add or update an entry on Enter, and   * SSTAT01P
+001900*              retire one with PF4 - all via DBANK23P, instead  * SSTAT01P
+002000*              of the table being a compiled literal that needs * SSTAT01P
+002100*              a recompile to maintain.                         * SSTAT01P
+002200***************************************************************** SSTAT01P
+002300                                                                  SSTAT01P
+002400 IDENTIFICATION DIVISION.                                         SSTAT01P
+002500 PROGRAM-ID.                                                      SSTAT01P
+002600     SSTAT01P.                                                    SSTAT01P
+002700 DATE-WRITTEN.                                                    SSTAT01P
+002800     August 2026.                                                 SSTAT01P
+002900 DATE-COMPILED.                                                   SSTAT01P
+003000     Today.                                                       SSTAT01P
+003100                                                                  SSTAT01P
+003200 ENVIRONMENT DIVISION.                                            SSTAT01P
+003300                                                                  SSTAT01P
+003400 DATA DIVISION.                                                   SSTAT01P
+003500 WORKING-STORAGE SECTION.                                         SSTAT01P
+003600 01  WS-MISC-STORAGE.                                             SSTAT01P
+003700   05  WS-PROGRAM-ID                         PIC X(8)             SSTAT01P
+003800           VALUE 'SSTAT01P'.                                      SSTAT01P
+003900   05  WS-RESP                               PIC S9(8) COMP.      SSTAT01P
+004000                                                                  SSTAT01P
+004100 01  WS-COMMAREA.                                                 SSTAT01P
+004200 COPY CBANKD23.                                                   SSTAT01P
+004300                                                                  SSTAT01P
+004400 COPY DFHAID.                                                     SSTAT01P
+004500                                                                  SSTAT01P
+004600 COPY DFHBMSCA.                                                   SSTAT01P
+004700                                                                  SSTAT01P
+004800 COPY CABENDD.                                                    SSTAT01P
+004900                                                                  SSTAT01P
+005000 LINKAGE SECTION.                                                 SSTAT01P
+005100 01  DFHCOMMAREA.                                                 SSTAT01P
+005200   05  LK-PAGE-ANCHOR-LOW                   PIC X(2).             SSTAT01P
+005300   05  LK-PAGE-ANCHOR-HIGH                  PIC X(2).             SSTAT01P
+005400   05  LK-PAGING-STATUS                     PIC X(1).             SSTAT01P
+005500     88  LK-PAGING-OFF                      VALUE SPACE.          SSTAT01P
+005600     88  LK-PAGING-FIRST                    VALUE '1'.            SSTAT01P
+005700     88  LK-PAGING-MIDDLE                   VALUE '2'.            SSTAT01P
+005800     88  LK-PAGING-LAST                     VALUE '3'.            SSTAT01P
+005900                                                                  SSTAT01P
+006000 PROCEDURE DIVISION.                                              SSTAT01P
+006100***************************************************************** SSTAT01P
+006200* First time in this pseudo-conversation - clear down and show  * SSTAT01P
+006300* the first page of the table                                   * SSTAT01P
+006400***************************************************************** SSTAT01P
+006500     IF EIBCALEN IS EQUAL TO 0                                    SSTAT01P
+006600       SET LK-PAGING-OFF TO TRUE                                  SSTAT01P
+006700       MOVE LOW-VALUES TO LK-PAGE-ANCHOR-LOW                      SSTAT01P
+006800       MOVE HIGH-VALUES TO LK-PAGE-ANCHOR-HIGH                    SSTAT01P
+006900       SET CD23-START-EQUAL TO TRUE                               SSTAT01P
+007000       PERFORM BROWSE-AND-SEND THRU                               SSTAT01P
+007100               BROWSE-AND-SEND-EXIT                               SSTAT01P
+007200       GO TO COMMON-RETURN                                        SSTAT01P
+007300     END-IF.                                                      SSTAT01P
+007400                                                                  SSTAT01P
+007500     EXEC CICS RECEIVE MAP('STAT01A')                             SSTAT01P
+007600                    MAPSET('MSTAT01')                             SSTAT01P
+007700                    RESP(WS-RESP)                                 SSTAT01P
+007800     END-EXEC.                                                    SSTAT01P
+007900                                                                  SSTAT01P
+008000***************************************************************** SSTAT01P
+008100* PF3 exits, PF7/PF8 page the table back/forward, PF5 fetches   * SSTAT01P
+008200* a single entry for review before editing, PF4 retires the     * SSTAT01P
+008300* entry, Enter adds the entry or saves an edit to it            * SSTAT01P
+008400***************************************************************** SSTAT01P
+008500     EVALUATE TRUE                                                SSTAT01P
+008600       WHEN EIBAID IS EQUAL TO DFHPF3                             SSTAT01P
+008700         EXEC CICS RETURN END-EXEC                                SSTAT01P
+008800         GOBACK                                                   SSTAT01P
+008900       WHEN EIBAID IS EQUAL TO DFHPF7                             SSTAT01P
+009000         IF LK-PAGING-OFF OR LK-PAGING-FIRST                      SSTAT01P
+009100           MOVE 'Already at first page. Cannot page back.'        SSTAT01P
+009200               TO ERRMSGO IN STAT01AO                             SSTAT01P
+009300           PERFORM RESEND-SCREEN THRU                             SSTAT01P
+009400                   RESEND-SCREEN-EXIT                             SSTAT01P
+009500         ELSE                                                     SSTAT01P
+009600           SET CD23-START-LOW TO TRUE                             SSTAT01P
+009700           PERFORM BROWSE-AND-SEND THRU                           SSTAT01P
+009800                   BROWSE-AND-SEND-EXIT                           SSTAT01P
+009900         END-IF                                                   SSTAT01P
+010000       WHEN EIBAID IS EQUAL TO DFHPF8                             SSTAT01P
+010100         IF LK-PAGING-OFF OR LK-PAGING-LAST                       SSTAT01P
+010200           MOVE 'Already at last page. Cannot page forward.'      SSTAT01P
+010300               TO ERRMSGO IN STAT01AO                             SSTAT01P
+010400           PERFORM RESEND-SCREEN THRU                             SSTAT01P
+010500                   RESEND-SCREEN-EXIT                             SSTAT01P
+010600         ELSE                                                     SSTAT01P
+010700           SET CD23-START-HIGH TO TRUE                            SSTAT01P
+010800           PERFORM BROWSE-AND-SEND THRU                           SSTAT01P
+010900                   BROWSE-AND-SEND-EXIT                           SSTAT01P
+011000         END-IF                                                   SSTAT01P
+011100       WHEN EIBAID IS EQUAL TO DFHPF5                             SSTAT01P
+011200         PERFORM FETCH-STATE-LINE THRU                            SSTAT01P
+011300                 FETCH-STATE-LINE-EXIT                            SSTAT01P
+011400       WHEN EIBAID IS EQUAL TO DFHPF4                             SSTAT01P
+011500         PERFORM RETIRE-STATE-LINE THRU                           SSTAT01P
+011600                 RETIRE-STATE-LINE-EXIT                           SSTAT01P
+011700       WHEN OTHER                                                 SSTAT01P
+011800         PERFORM SAVE-STATE-LINE THRU                             SSTAT01P
+011900                 SAVE-STATE-LINE-EXIT                             SSTAT01P
+012000     END-EVALUATE.                                                SSTAT01P
+012100                                                                  SSTAT01P
+012200 COMMON-RETURN.                                                   SSTAT01P
+012300     EXEC CICS RETURN TRANSID(EIBTRNID)                           SSTAT01P
+012400                    COMMAREA(DFHCOMMAREA)                         SSTAT01P
+012500                    LENGTH(LENGTH OF DFHCOMMAREA)                 SSTAT01P
+012600     END-EXEC.                                                    SSTAT01P
+012700     GOBACK.                                                      SSTAT01P
+012800                                                                  SSTAT01P
+012900***************************************************************** SSTAT01P
+013000* Redisplay the screen unchanged except for the message line -  * SSTAT01P
+013100* used when a paging request at the top/bottom edge is rejected * SSTAT01P
+013200***************************************************************** SSTAT01P
+013300 RESEND-SCREEN.                                                   SSTAT01P
+013400     EXEC CICS SEND MAP('STAT01A')                                SSTAT01P
+013500                    MAPSET('MSTAT01')                             SSTAT01P
+013600                    DATAONLY                                      SSTAT01P
+013700                    FREEKB                                        SSTAT01P
+013800     END-EXEC.                                                    SSTAT01P
+013900 RESEND-SCREEN-EXIT.                                              SSTAT01P
+014000     EXIT.                                                        SSTAT01P
+014100                                                                  SSTAT01P
+014200***************************************************************** SSTAT01P
+014300* Call DBANK23P to browse the table in the requested direction  * SSTAT01P
+014400* and build and send the list portion of the screen             * SSTAT01P
+014500***************************************************************** SSTAT01P
+014600 BROWSE-AND-SEND.                                                 SSTAT01P
+014700     MOVE SPACES TO CD23-DATA.                                    SSTAT01P
+014800     SET CD23I-BROWSE TO TRUE.                                    SSTAT01P
+014900     IF CD23-START-LOW                                            SSTAT01P
+015000       MOVE LK-PAGE-ANCHOR-LOW TO CD23I-START-CODE                SSTAT01P
+015100     ELSE                                                         SSTAT01P
+015200       IF CD23-START-HIGH                                         SSTAT01P
+015300         MOVE LK-PAGE-ANCHOR-HIGH TO CD23I-START-CODE             SSTAT01P
+015400       ELSE                                                       SSTAT01P
+015500         MOVE LOW-VALUES TO CD23I-START-CODE                      SSTAT01P
+015600       END-IF                                                     SSTAT01P
+015700     END-IF.                                                      SSTAT01P
+015800 COPY CBANKX23.                                                   SSTAT01P
+015900     MOVE LOW-VALUES TO STAT01AO.                                 SSTAT01P
+016000     MOVE CD23O-ENTRY-CODE (1) TO LIST1CDO IN STAT01AO.           SSTAT01P
+016100     MOVE CD23O-ENTRY-CNTRY (1) TO LIST1CYO IN STAT01AO.          SSTAT01P
+016200     MOVE CD23O-ENTRY-NAME (1) TO LIST1NMO IN STAT01AO.           SSTAT01P
+016300     MOVE CD23O-ENTRY-CODE (2) TO LIST2CDO IN STAT01AO.           SSTAT01P
+016400     MOVE CD23O-ENTRY-CNTRY (2) TO LIST2CYO IN STAT01AO.          SSTAT01P
+016500     MOVE CD23O-ENTRY-NAME (2) TO LIST2NMO IN STAT01AO.           SSTAT01P
+016600     MOVE CD23O-ENTRY-CODE (3) TO LIST3CDO IN STAT01AO.           SSTAT01P
+016700     MOVE CD23O-ENTRY-CNTRY (3) TO LIST3CYO IN STAT01AO.          SSTAT01P
+016800     MOVE CD23O-ENTRY-NAME (3) TO LIST3NMO IN STAT01AO.           SSTAT01P
+016900     MOVE CD23O-ENTRY-CODE (4) TO LIST4CDO IN STAT01AO.           SSTAT01P
+017000     MOVE CD23O-ENTRY-CNTRY (4) TO LIST4CYO IN STAT01AO.          SSTAT01P
+017100     MOVE CD23O-ENTRY-NAME (4) TO LIST4NMO IN STAT01AO.           SSTAT01P
+017200     MOVE 'PF5=Fetch Enter=Save PF4=Retire PF7/8=Page PF3=Exit'   SSTAT01P
+017300         TO ERRMSGO IN STAT01AO.                                  SSTAT01P
+017400     IF CD23-IS-DATA OR CD23-IS-MORE-DATA                         SSTAT01P
+017500       MOVE CD23O-ENTRY-CODE (1) TO LK-PAGE-ANCHOR-LOW            SSTAT01P
+017600       MOVE CD23O-ENTRY-CODE (4) TO LK-PAGE-ANCHOR-HIGH           SSTAT01P
+017700       IF LK-PAGING-OFF                                           SSTAT01P
+017800         SET LK-PAGING-FIRST TO TRUE                              SSTAT01P
+017900       ELSE                                                       SSTAT01P
+018000         IF CD23-IS-MORE-DATA                                     SSTAT01P
+018100           SET LK-PAGING-MIDDLE TO TRUE                           SSTAT01P
+018200         ELSE                                                     SSTAT01P
+018300           SET LK-PAGING-LAST TO TRUE                             SSTAT01P
+018400         END-IF                                                   SSTAT01P
+018500       END-IF                                                     SSTAT01P
+018600     END-IF.                                                      SSTAT01P
+018700     EXEC CICS SEND MAP('STAT01A')                                SSTAT01P
+018800                    MAPSET('MSTAT01')                             SSTAT01P
+018900                    ERASE                                         SSTAT01P
+019000                    FREEKB                                        SSTAT01P
+019100     END-EXEC.                                                    SSTAT01P
+019200 BROWSE-AND-SEND-EXIT.                                            SSTAT01P
+019300     EXIT.                                                        SSTAT01P
+019400                                                                  SSTAT01P
+019500***************************************************************** SSTAT01P
+019600* Move the entered code and call DBANK23P to fetch the current  * SSTAT01P
+019700* country/name for it, then redisplay with the fields filled in * SSTAT01P
+019800***************************************************************** SSTAT01P
+019900 FETCH-STATE-LINE.                                                SSTAT01P
+020000     MOVE SPACES TO CD23-DATA.                                    SSTAT01P
+020100     SET CD23I-READ TO TRUE.                                      SSTAT01P
+020200     MOVE CODEI IN STAT01AI TO CD23I-CODE.                        SSTAT01P
+020300 COPY CBANKX23.                                                   SSTAT01P
+020400     MOVE LOW-VALUES TO STAT01AO.                                 SSTAT01P
+020500     MOVE CD23I-CODE TO CODEO IN STAT01AO.                        SSTAT01P
+020600     IF CD23O-OK                                                  SSTAT01P
+020700       MOVE CD23O-CNTRY TO CNTRYO IN STAT01AO                     SSTAT01P
+020800       MOVE CD23O-NAME TO NAMEO IN STAT01AO                       SSTAT01P
+020900       MOVE 'Current entry fetched - PF5=Fetch  Enter=Save'       SSTAT01P
+021000             TO ERRMSGO IN STAT01AO                               SSTAT01P
+021100     ELSE                                                         SSTAT01P
+021200       MOVE SPACES TO CNTRYO IN STAT01AO                          SSTAT01P
+021300       MOVE SPACES TO NAMEO IN STAT01AO                           SSTAT01P
+021400       MOVE CD23O-MSG TO ERRMSGO IN STAT01AO                      SSTAT01P
+021500     END-IF.                                                      SSTAT01P
+021600     EXEC CICS SEND MAP('STAT01A')                                SSTAT01P
+021700                    MAPSET('MSTAT01')                             SSTAT01P
+021800                    DATAONLY                                      SSTAT01P
+021900                    FREEKB                                        SSTAT01P
+022000     END-EXEC.                                                    SSTAT01P
+022100 FETCH-STATE-LINE-EXIT.                                           SSTAT01P
+022200     EXIT.                                                        SSTAT01P
+022300                                                                  SSTAT01P
+022400***************************************************************** SSTAT01P
+022500* Move the entered code/country/name and call DBANK23P to add   * SSTAT01P
+022600* or update the entry, then redisplay with the result           * SSTAT01P
+022700***************************************************************** SSTAT01P
+022800 SAVE-STATE-LINE.                                                 SSTAT01P
+022900     MOVE SPACES TO CD23-DATA.                                    SSTAT01P
+023000     SET CD23I-WRITE TO TRUE.                                     SSTAT01P
+023100     MOVE CODEI IN STAT01AI TO CD23I-CODE.                        SSTAT01P
+023200     MOVE CNTRYI IN STAT01AI TO CD23I-CNTRY.                      SSTAT01P
+023300     MOVE NAMEI IN STAT01AI TO CD23I-NAME.                        SSTAT01P
+023400 COPY CBANKX23.                                                   SSTAT01P
+023500     MOVE LOW-VALUES TO STAT01AO.                                 SSTAT01P
+023600     MOVE CD23I-CODE TO CODEO IN STAT01AO.                        SSTAT01P
+023700     MOVE CD23I-CNTRY TO CNTRYO IN STAT01AO.                      SSTAT01P
+023800     MOVE CD23I-NAME TO NAMEO IN STAT01AO.                        SSTAT01P
+023900     IF CD23O-OK                                                  SSTAT01P
+024000       MOVE 'State/Province entry saved'                          SSTAT01P
+024100           TO ERRMSGO IN STAT01AO                                 SSTAT01P
+024200     ELSE                                                         SSTAT01P
+024300       MOVE CD23O-MSG TO ERRMSGO IN STAT01AO                      SSTAT01P
+024400     END-IF.                                                      SSTAT01P
+024500     EXEC CICS SEND MAP('STAT01A')                                SSTAT01P
+024600                    MAPSET('MSTAT01')                             SSTAT01P
+024700                    DATAONLY                                      SSTAT01P
+024800                    FREEKB                                        SSTAT01P
+024900     END-EXEC.                                                    SSTAT01P
+025000 SAVE-STATE-LINE-EXIT.                                            SSTAT01P
+025100     EXIT.                                                        SSTAT01P
+025200                                                                  SSTAT01P
+025300***************************************************************** SSTAT01P
+025400* Move the entered code and call DBANK23P to retire (delete)    * SSTAT01P
+025500* the entry, then redisplay with the result                     * SSTAT01P
+025600***************************************************************** SSTAT01P
+025700 RETIRE-STATE-LINE.                                               SSTAT01P
+025800     MOVE SPACES TO CD23-DATA.                                    SSTAT01P
+025900     SET CD23I-RETIRE TO TRUE.                                    SSTAT01P
+026000     MOVE CODEI IN STAT01AI TO CD23I-CODE.                        SSTAT01P
+026100 COPY CBANKX23.                                                   SSTAT01P
+026200     MOVE LOW-VALUES TO STAT01AO.                                 SSTAT01P
+026300     MOVE CD23I-CODE TO CODEO IN STAT01AO.                        SSTAT01P
+026400     IF CD23O-OK                                                  SSTAT01P
+026500       MOVE 'State/Province entry retired'                        SSTAT01P
+026600           TO ERRMSGO IN STAT01AO                                 SSTAT01P
+026700     ELSE                                                         SSTAT01P
+026800       MOVE CD23O-MSG TO ERRMSGO IN STAT01AO                      SSTAT01P
+026900     END-IF.                                                      SSTAT01P
+027000     EXEC CICS SEND MAP('STAT01A')                                SSTAT01P
+027100                    MAPSET('MSTAT01')                             SSTAT01P
+027200                    DATAONLY                                      SSTAT01P
+027300                    FREEKB                                        SSTAT01P
+027400     END-EXEC.                                                    SSTAT01P
+027500 RETIRE-STATE-LINE-EXIT.                                          SSTAT01P
+027600     EXIT.                                                        SSTAT01P
+027700                                                                  SSTAT01P
+027800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     SSTAT01P

@@ -0,0 +1,425 @@
+000100***************************************************************** ZBNKTAX1
+000200*                                                               * ZBNKTAX1
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * ZBNKTAX1
+000400*   This demonstration program is provided for use by users     * ZBNKTAX1
+000500*   of Micro Focus products and may be used, modified and       * ZBNKTAX1
+000600*   distributed as part of your application provided that       * ZBNKTAX1
+000700*   you properly acknowledge the copyright of Micro Focus       * ZBNKTAX1
+000800*   in this material.                                           * ZBNKTAX1
+000900*                                                               * ZBNKTAX1
+001000***************************************************************** ZBNKTAX1
+001100                                                                  ZBNKTAX1
+001200***************************************************************** ZBNKTAX1
+001300* Program:     ZBNKTAX1.CBL                                     * ZBNKTAX1
+001400* Function:    Year-end tax reporting extract.  Walks           * ZBNKTAX1
+001500*              BNKACC-FILE in BAC-REC-PID alternate-key order,   * ZBNKTAX1
+001600*              the way DBANK51P does, and for each account       * ZBNKTAX1
+001700*              browses its BNKTXN-FILE entries (via the          * ZBNKTAX1
+001800*              BTX-REC-ALTKEY1 alternate key, the way            * ZBNKTAX1
+001900*              ZBNKREC1 sums an account's transactions)          * ZBNKTAX1
+002000*              restricted to the requested tax year, summing     * ZBNKTAX1
+002100*              interest accrued (BTX-REC-TYPE 'I') and other     * ZBNKTAX1
+002200*              reportable fee amounts (BTX-REC-TYPE '4'/'6').    * ZBNKTAX1
+002300*              Each customer's two totals are carried forward    * ZBNKTAX1
+002400*              across every account sharing their PID and        * ZBNKTAX1
+002500*              written as one extract record once the next       * ZBNKTAX1
+002600*              PID is reached, the same PID-break-and-flush       * ZBNKTAX1
+002700*              idiom ZBNKEXT2 uses.  A customer with nothing      * ZBNKTAX1
+002800*              reportable for the year gets no extract record.   * ZBNKTAX1
+002900*              The tax year is taken from LK-EXEC-PARM-DATA      * ZBNKTAX1
+003000*              (CCYY) if supplied, otherwise defaults to the      * ZBNKTAX1
+003100*              current year via UDATECNV's DDO-ISO output.       * ZBNKTAX1
+003200***************************************************************** ZBNKTAX1
+003300                                                                  ZBNKTAX1
+003400 IDENTIFICATION DIVISION.                                         ZBNKTAX1
+003500 PROGRAM-ID.                                                      ZBNKTAX1
+003600     ZBNKTAX1.                                                    ZBNKTAX1
+003700 DATE-WRITTEN.                                                    ZBNKTAX1
+003800     August 2026.                                                 ZBNKTAX1
+003900 DATE-COMPILED.                                                   ZBNKTAX1
+004000     Today.                                                       ZBNKTAX1
+004100                                                                  ZBNKTAX1
+004200 ENVIRONMENT DIVISION.                                            ZBNKTAX1
+004300 INPUT-OUTPUT   SECTION.                                          ZBNKTAX1
+004400   FILE-CONTROL.                                                  ZBNKTAX1
+004500     SELECT BNKACC-FILE                                           ZBNKTAX1
+004600            ASSIGN       TO BNKACC                                ZBNKTAX1
+004700            ORGANIZATION IS INDEXED                               ZBNKTAX1
+004800            ACCESS MODE  IS SEQUENTIAL                            ZBNKTAX1
+004900            RECORD KEY   IS BAC-REC-ACCNO                         ZBNKTAX1
+005000            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          ZBNKTAX1
+005100            FILE STATUS  IS WS-BNKACC-STATUS.                     ZBNKTAX1
+005200     SELECT BNKTXN-FILE                                           ZBNKTAX1
+005300            ASSIGN       TO BNKTXN                                ZBNKTAX1
+005400            ORGANIZATION IS INDEXED                               ZBNKTAX1
+005500            ACCESS MODE  IS DYNAMIC                               ZBNKTAX1
+005600            RECORD KEY   IS BTX-REC-TIMESTAMP                     ZBNKTAX1
+005700            ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES      ZBNKTAX1
+005800            FILE STATUS  IS WS-BNKTXN-STATUS.                     ZBNKTAX1
+005900     SELECT BNKCUST-FILE                                          ZBNKTAX1
+006000            ASSIGN       TO BNKCUST                               ZBNKTAX1
+006100            ORGANIZATION IS INDEXED                               ZBNKTAX1
+006200            ACCESS MODE  IS RANDOM                                ZBNKTAX1
+006300            RECORD KEY   IS BCS-REC-PID                           ZBNKTAX1
+006400            FILE STATUS  IS WS-BNKCUST-STATUS.                    ZBNKTAX1
+006500     SELECT EXTRACT-FILE                                          ZBNKTAX1
+006600            ASSIGN       TO EXTRACT                               ZBNKTAX1
+006700            ORGANIZATION IS SEQUENTIAL                            ZBNKTAX1
+006800            ACCESS MODE  IS SEQUENTIAL                            ZBNKTAX1
+006900            FILE STATUS  IS WS-EXTRACT-STATUS.                    ZBNKTAX1
+007000                                                                  ZBNKTAX1
+007100 DATA DIVISION.                                                   ZBNKTAX1
+007200 FILE SECTION.                                                    ZBNKTAX1
+007300                                                                  ZBNKTAX1
+007400 FD  BNKACC-FILE.                                                 ZBNKTAX1
+007500 01  BNKACC-REC.                                                  ZBNKTAX1
+007600 COPY CBANKVAC.                                                   ZBNKTAX1
+007700                                                                  ZBNKTAX1
+007800 FD  BNKTXN-FILE.                                                 ZBNKTAX1
+007900 01  BNKTXN-REC.                                                  ZBNKTAX1
+008000 COPY CBANKVTX.                                                   ZBNKTAX1
+008100                                                                  ZBNKTAX1
+008200 FD  BNKCUST-FILE.                                                ZBNKTAX1
+008300 01  BNKCUST-REC.                                                 ZBNKTAX1
+008400 COPY CBANKVCS.                                                   ZBNKTAX1
+008500                                                                  ZBNKTAX1
+008600 FD  EXTRACT-FILE.                                                ZBNKTAX1
+008700 01  EXTRACT-REC.                                                 ZBNKTAX1
+008800 COPY CBANKXT3.                                                   ZBNKTAX1
+008900                                                                  ZBNKTAX1
+009000 WORKING-STORAGE SECTION.                                         ZBNKTAX1
+009100 COPY CTIMERD.                                                    ZBNKTAX1
+009200                                                                  ZBNKTAX1
+009300 01  WS-DATE-WORK-AREA.                                           ZBNKTAX1
+009400 COPY CDATED.                                                     ZBNKTAX1
+009500                                                                  ZBNKTAX1
+009600 01  WS-MISC-STORAGE.                                             ZBNKTAX1
+009700   05  WS-PROGRAM-ID                         PIC X(8)             ZBNKTAX1
+009800       VALUE 'ZBNKTAX1'.                                          ZBNKTAX1
+009900   05  WS-SYS-DATE                           PIC 9(5).            ZBNKTAX1
+010000   05  WS-BNKACC-STATUS.                                          ZBNKTAX1
+010100     10  WS-BNKACC-STAT1                     PIC X(1).            ZBNKTAX1
+010200     10  WS-BNKACC-STAT2                     PIC X(1).            ZBNKTAX1
+010300   05  WS-BNKTXN-STATUS.                                          ZBNKTAX1
+010400     10  WS-BNKTXN-STAT1                     PIC X(1).            ZBNKTAX1
+010500     10  WS-BNKTXN-STAT2                     PIC X(1).            ZBNKTAX1
+010600   05  WS-BNKCUST-STATUS.                                         ZBNKTAX1
+010700     10  WS-BNKCUST-STAT1                    PIC X(1).            ZBNKTAX1
+010800     10  WS-BNKCUST-STAT2                    PIC X(1).            ZBNKTAX1
+010900   05  WS-EXTRACT-STATUS.                                         ZBNKTAX1
+011000     10  WS-EXTRACT-STAT1                    PIC X(1).            ZBNKTAX1
+011100     10  WS-EXTRACT-STAT2                    PIC X(1).            ZBNKTAX1
+011200   05  WS-IO-STATUS.                                              ZBNKTAX1
+011300     10  WS-IO-STAT1                         PIC X(1).            ZBNKTAX1
+011400     10  WS-IO-STAT2                         PIC X(1).            ZBNKTAX1
+011500   05  WS-TWO-BYTES.                                              ZBNKTAX1
+011600     10  WS-TWO-BYTES-LEFT                   PIC X(1).            ZBNKTAX1
+011700     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            ZBNKTAX1
+011800   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 ZBNKTAX1
+011900                                             PIC 9(1) COMP.       ZBNKTAX1
+012000   05  WS-END-OF-FILE                        PIC X(3)             ZBNKTAX1
+012100       VALUE 'NO '.                                                ZBNKTAX1
+012200   05  WS-TXN-END-OF-ACCOUNT                 PIC X(3)             ZBNKTAX1
+012300       VALUE 'NO '.                                                ZBNKTAX1
+012400   05  WS-ACCOUNTS-READ                      PIC 9(7)             ZBNKTAX1
+012500       VALUE ZERO.                                                ZBNKTAX1
+012600   05  WS-CUSTOMERS-WRITTEN                  PIC 9(7)             ZBNKTAX1
+012700       VALUE ZERO.                                                ZBNKTAX1
+012800   05  WS-TAX-YEAR                           PIC X(4).            ZBNKTAX1
+012900   05  WS-CURR-PID                           PIC X(5)             ZBNKTAX1
+013000       VALUE SPACES.                                              ZBNKTAX1
+013100                                                                  ZBNKTAX1
+013200 01  WS-TAX-ACCUMULATORS.                                         ZBNKTAX1
+013300   05  WS-PID-INTEREST-TOTAL                 PIC S9(7)V99         ZBNKTAX1
+013400                                             COMP-3.               ZBNKTAX1
+013500   05  WS-PID-OTHER-TOTAL                    PIC S9(7)V99         ZBNKTAX1
+013600                                             COMP-3.               ZBNKTAX1
+013700   05  WS-ACCT-INTEREST-TOTAL                PIC S9(7)V99         ZBNKTAX1
+013800                                             COMP-3.               ZBNKTAX1
+013900   05  WS-ACCT-OTHER-TOTAL                   PIC S9(7)V99         ZBNKTAX1
+014000                                             COMP-3.               ZBNKTAX1
+014100                                                                  ZBNKTAX1
+014200 01  WS-CONSOLE-MESSAGE                      PIC X(60).           ZBNKTAX1
+014300                                                                  ZBNKTAX1
+014400 LINKAGE SECTION.                                                 ZBNKTAX1
+014500 01  LK-EXEC-PARM.                                                ZBNKTAX1
+014600   05  LK-EXEC-PARM-LL                       PIC S9(4) COMP.      ZBNKTAX1
+014700   05  LK-EXEC-PARM-DATA.                                         ZBNKTAX1
+014800     10  LK-PARM-TAX-YEAR                    PIC X(4).            ZBNKTAX1
+014900                                                                  ZBNKTAX1
+015000 PROCEDURE DIVISION USING LK-EXEC-PARM.                           ZBNKTAX1
+015100                                                                  ZBNKTAX1
+015200     PERFORM RUN-TIME.                                            ZBNKTAX1
+015300                                                                  ZBNKTAX1
+015400     MOVE 'Year-end tax reporting extract starting'               ZBNKTAX1
+015500       TO WS-CONSOLE-MESSAGE.                                     ZBNKTAX1
+015600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKTAX1
+015700                                                                  ZBNKTAX1
+015800     IF LK-EXEC-PARM-LL IS GREATER THAN ZERO                      ZBNKTAX1
+015900        MOVE LK-PARM-TAX-YEAR TO WS-TAX-YEAR                      ZBNKTAX1
+016000     ELSE                                                         ZBNKTAX1
+016100        ACCEPT WS-SYS-DATE FROM DAY                               ZBNKTAX1
+016200        SET DD-ENV-NULL TO TRUE                                   ZBNKTAX1
+016300        SET DDI-YYDDD TO TRUE                                     ZBNKTAX1
+016400        MOVE WS-SYS-DATE TO DDI-DATA                              ZBNKTAX1
+016500        SET DDO-ISO TO TRUE                                       ZBNKTAX1
+016600        CALL 'UDATECNV' USING WS-DATE-WORK-AREA                   ZBNKTAX1
+016700        MOVE DDO-DATA-ISO-YYYY TO WS-TAX-YEAR                     ZBNKTAX1
+016800     END-IF.                                                      ZBNKTAX1
+016900                                                                  ZBNKTAX1
+017000     PERFORM OPEN-FILES.                                          ZBNKTAX1
+017100                                                                  ZBNKTAX1
+017200     MOVE LOW-VALUES TO BAC-REC-PID.                              ZBNKTAX1
+017300     START BNKACC-FILE KEY GREATER THAN BAC-REC-PID.              ZBNKTAX1
+017400     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKTAX1
+017500        MOVE 'YES' TO WS-END-OF-FILE                              ZBNKTAX1
+017600     END-IF.                                                      ZBNKTAX1
+017700                                                                  ZBNKTAX1
+017800     PERFORM UNTIL WS-END-OF-FILE IS EQUAL TO 'YES'               ZBNKTAX1
+017900        READ BNKACC-FILE NEXT RECORD                              ZBNKTAX1
+018000        IF WS-BNKACC-STATUS IS EQUAL TO '10'                      ZBNKTAX1
+018100           MOVE 'YES' TO WS-END-OF-FILE                           ZBNKTAX1
+018200        ELSE                                                      ZBNKTAX1
+018300           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'               ZBNKTAX1
+018400              MOVE 'BNKACC read error during scan'                ZBNKTAX1
+018500                TO WS-CONSOLE-MESSAGE                             ZBNKTAX1
+018600              PERFORM DISPLAY-CONSOLE-MESSAGE                     ZBNKTAX1
+018700              MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                ZBNKTAX1
+018800              PERFORM DISPLAY-IO-STATUS                           ZBNKTAX1
+018900              PERFORM ABORT-PROGRAM                               ZBNKTAX1
+019000           ELSE                                                   ZBNKTAX1
+019100              ADD 1 TO WS-ACCOUNTS-READ                           ZBNKTAX1
+019200              PERFORM PROCESS-ACCOUNT                             ZBNKTAX1
+019300           END-IF                                                 ZBNKTAX1
+019400        END-IF                                                    ZBNKTAX1
+019500     END-PERFORM.                                                 ZBNKTAX1
+019600                                                                  ZBNKTAX1
+019700     IF WS-CURR-PID IS NOT EQUAL TO SPACES                        ZBNKTAX1
+019800        PERFORM WRITE-CUSTOMER-EXTRACT                            ZBNKTAX1
+019900     END-IF.                                                      ZBNKTAX1
+020000                                                                  ZBNKTAX1
+020100     PERFORM CLOSE-FILES.                                         ZBNKTAX1
+020200                                                                  ZBNKTAX1
+020300     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKTAX1
+020400     STRING WS-ACCOUNTS-READ       DELIMITED BY SIZE              ZBNKTAX1
+020500            ' accounts scanned, ' DELIMITED BY SIZE               ZBNKTAX1
+020600            WS-CUSTOMERS-WRITTEN  DELIMITED BY SIZE               ZBNKTAX1
+020700            ' customers written to the tax extract'               ZBNKTAX1
+020800              DELIMITED BY SIZE                                   ZBNKTAX1
+020900       INTO WS-CONSOLE-MESSAGE.                                   ZBNKTAX1
+021000     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKTAX1
+021100     MOVE 'End Of Job'                                            ZBNKTAX1
+021200       TO WS-CONSOLE-MESSAGE.                                     ZBNKTAX1
+021300     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKTAX1
+021400                                                                  ZBNKTAX1
+021500     PERFORM RUN-TIME.                                            ZBNKTAX1
+021600                                                                  ZBNKTAX1
+021700     MOVE 0 TO RETURN-CODE.                                       ZBNKTAX1
+021800                                                                  ZBNKTAX1
+021900     GOBACK.                                                      ZBNKTAX1
+022000                                                                  ZBNKTAX1
+022100***************************************************************** ZBNKTAX1
+022200* When this account's PID differs from the PID we have been     * ZBNKTAX1
+022300* accumulating for, flush the prior customer's extract record    * ZBNKTAX1
+022400* and start a fresh pair of totals; then fold this account's     * ZBNKTAX1
+022500* reportable amounts for the tax year into the running totals.   * ZBNKTAX1
+022600***************************************************************** ZBNKTAX1
+022700 PROCESS-ACCOUNT.                                                 ZBNKTAX1
+022800     IF BAC-REC-PID IS NOT EQUAL TO WS-CURR-PID                   ZBNKTAX1
+022900        IF WS-CURR-PID IS NOT EQUAL TO SPACES                     ZBNKTAX1
+023000           PERFORM WRITE-CUSTOMER-EXTRACT                         ZBNKTAX1
+023100        END-IF                                                    ZBNKTAX1
+023200        MOVE BAC-REC-PID TO WS-CURR-PID                           ZBNKTAX1
+023300        MOVE ZERO TO WS-PID-INTEREST-TOTAL                        ZBNKTAX1
+023400        MOVE ZERO TO WS-PID-OTHER-TOTAL                           ZBNKTAX1
+023500     END-IF.                                                      ZBNKTAX1
+023600                                                                  ZBNKTAX1
+023700     PERFORM SUM-ACCOUNT-TAX-AMOUNTS.                             ZBNKTAX1
+023800     ADD WS-ACCT-INTEREST-TOTAL TO WS-PID-INTEREST-TOTAL.         ZBNKTAX1
+023900     ADD WS-ACCT-OTHER-TOTAL TO WS-PID-OTHER-TOTAL.               ZBNKTAX1
+024000                                                                  ZBNKTAX1
+024100***************************************************************** ZBNKTAX1
+024200* Browse BNKTXN-FILE in BTX-REC-ALTKEY1 order starting at this   * ZBNKTAX1
+024300* account's entries (the same browse ZBNKREC1 uses to           * ZBNKTAX1
+024400* reconcile an account), totalling interest and other           * ZBNKTAX1
+024500* reportable amounts posted during the requested tax year.      * ZBNKTAX1
+024600***************************************************************** ZBNKTAX1
+024700 SUM-ACCOUNT-TAX-AMOUNTS.                                         ZBNKTAX1
+024800     MOVE ZERO TO WS-ACCT-INTEREST-TOTAL.                         ZBNKTAX1
+024900     MOVE ZERO TO WS-ACCT-OTHER-TOTAL.                            ZBNKTAX1
+025000     MOVE BAC-REC-ACCNO TO BTX-REC-ACCNO.                         ZBNKTAX1
+025100     MOVE LOW-VALUES TO BTX-REC-TIMESTAMP.                        ZBNKTAX1
+025200     START BNKTXN-FILE KEY IS GREATER THAN OR EQUAL               ZBNKTAX1
+025300           BTX-REC-ALTKEY1.                                       ZBNKTAX1
+025400                                                                  ZBNKTAX1
+025500     MOVE 'NO ' TO WS-TXN-END-OF-ACCOUNT.                         ZBNKTAX1
+025600     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKTAX1
+025700        MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                       ZBNKTAX1
+025800     END-IF.                                                      ZBNKTAX1
+025900                                                                  ZBNKTAX1
+026000     PERFORM UNTIL WS-TXN-END-OF-ACCOUNT IS EQUAL TO 'YES'        ZBNKTAX1
+026100        READ BNKTXN-FILE NEXT RECORD                              ZBNKTAX1
+026200        IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                  ZBNKTAX1
+026300           MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                    ZBNKTAX1
+026400        ELSE                                                      ZBNKTAX1
+026500           IF BTX-REC-ACCNO IS NOT EQUAL TO BAC-REC-ACCNO         ZBNKTAX1
+026600              MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                 ZBNKTAX1
+026700           ELSE                                                   ZBNKTAX1
+026800              IF BTX-REC-TIMESTAMP (1:4) IS EQUAL TO WS-TAX-YEAR  ZBNKTAX1
+026900                 IF BTX-REC-TYPE IS EQUAL TO 'I'                  ZBNKTAX1
+027000                    ADD BTX-REC-AMOUNT TO WS-ACCT-INTEREST-TOTAL  ZBNKTAX1
+027100                 ELSE                                             ZBNKTAX1
+027200                    IF BTX-REC-TYPE IS EQUAL TO '4' OR            ZBNKTAX1
+027300                       BTX-REC-TYPE IS EQUAL TO '6'               ZBNKTAX1
+027400                       ADD BTX-REC-AMOUNT TO WS-ACCT-OTHER-TOTAL  ZBNKTAX1
+027500                    END-IF                                        ZBNKTAX1
+027600                 END-IF                                           ZBNKTAX1
+027700              END-IF                                              ZBNKTAX1
+027800           END-IF                                                 ZBNKTAX1
+027900        END-IF                                                    ZBNKTAX1
+028000     END-PERFORM.                                                 ZBNKTAX1
+028100                                                                  ZBNKTAX1
+028200***************************************************************** ZBNKTAX1
+028300* Write the year-end extract record for WS-CURR-PID, provided    * ZBNKTAX1
+028400* it has something reportable for the year; a customer with      * ZBNKTAX1
+028500* nothing posted gets no extract record, the same as a real      * ZBNKTAX1
+028600* 1099-INT run would only issue a form when there is an amount   * ZBNKTAX1
+028700* to report.                                                     * ZBNKTAX1
+028800***************************************************************** ZBNKTAX1
+028900 WRITE-CUSTOMER-EXTRACT.                                          ZBNKTAX1
+029000     IF WS-PID-INTEREST-TOTAL IS EQUAL TO ZERO AND                ZBNKTAX1
+029100        WS-PID-OTHER-TOTAL IS EQUAL TO ZERO                       ZBNKTAX1
+029200        GO TO WRITE-CUSTOMER-EXTRACT-EXIT                         ZBNKTAX1
+029300     END-IF.                                                      ZBNKTAX1
+029400                                                                  ZBNKTAX1
+029500     MOVE WS-CURR-PID TO BCS-REC-PID.                             ZBNKTAX1
+029600     READ BNKCUST-FILE.                                           ZBNKTAX1
+029700     IF WS-BNKCUST-STATUS IS NOT EQUAL TO '00'                    ZBNKTAX1
+029800        MOVE SPACES TO BCS-RECORD                                 ZBNKTAX1
+029900        MOVE 'Customer name unavailable' TO BCS-REC-NAME          ZBNKTAX1
+030000     END-IF.                                                      ZBNKTAX1
+030100                                                                  ZBNKTAX1
+030200     MOVE SPACES TO EXTRACT-REC.                                  ZBNKTAX1
+030300     MOVE WS-CURR-PID TO BANKXT03-PID.                            ZBNKTAX1
+030400     MOVE BCS-REC-SIN TO BANKXT03-SIN.                            ZBNKTAX1
+030500     MOVE BCS-REC-NAME TO BANKXT03-NAME.                          ZBNKTAX1
+030600     MOVE BCS-REC-ADDR1 TO BANKXT03-ADDR1.                        ZBNKTAX1
+030700     MOVE BCS-REC-ADDR2 TO BANKXT03-ADDR2.                        ZBNKTAX1
+030800     MOVE BCS-REC-STATE TO BANKXT03-STATE.                        ZBNKTAX1
+030900     MOVE BCS-REC-CNTRY TO BANKXT03-CNTRY.                        ZBNKTAX1
+031000     MOVE BCS-REC-POST-CODE TO BANKXT03-POST-CODE.                ZBNKTAX1
+031100     MOVE WS-TAX-YEAR TO BANKXT03-TAX-YEAR.                       ZBNKTAX1
+031200     MOVE WS-PID-INTEREST-TOTAL TO BANKXT03-INTEREST-PAID.        ZBNKTAX1
+031300     MOVE WS-PID-OTHER-TOTAL TO BANKXT03-OTHER-REPORTABLE.        ZBNKTAX1
+031400     WRITE EXTRACT-REC.                                           ZBNKTAX1
+031500     IF WS-EXTRACT-STATUS IS NOT EQUAL TO '00'                    ZBNKTAX1
+031600        MOVE 'Unable to write tax extract record'                 ZBNKTAX1
+031700          TO WS-CONSOLE-MESSAGE                                   ZBNKTAX1
+031800        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKTAX1
+031900        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                    ZBNKTAX1
+032000        PERFORM DISPLAY-IO-STATUS                                 ZBNKTAX1
+032100        PERFORM ABORT-PROGRAM                                     ZBNKTAX1
+032200     END-IF.                                                      ZBNKTAX1
+032300     ADD 1 TO WS-CUSTOMERS-WRITTEN.                               ZBNKTAX1
+032400 WRITE-CUSTOMER-EXTRACT-EXIT.                                     ZBNKTAX1
+032500     EXIT.                                                        ZBNKTAX1
+032600                                                                  ZBNKTAX1
+032700***************************************************************** ZBNKTAX1
+032800* Open the account, transaction, customer and extract files      * ZBNKTAX1
+032900***************************************************************** ZBNKTAX1
+033000 OPEN-FILES.                                                      ZBNKTAX1
+033100     OPEN INPUT BNKACC-FILE.                                      ZBNKTAX1
+033200     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKTAX1
+033300        MOVE 'BNKACC file open failure...'                        ZBNKTAX1
+033400          TO WS-CONSOLE-MESSAGE                                   ZBNKTAX1
+033500        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKTAX1
+033600        MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                     ZBNKTAX1
+033700        PERFORM DISPLAY-IO-STATUS                                 ZBNKTAX1
+033800        PERFORM ABORT-PROGRAM                                     ZBNKTAX1
+033900     END-IF.                                                      ZBNKTAX1
+034000     OPEN INPUT BNKTXN-FILE.                                      ZBNKTAX1
+034100     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKTAX1
+034200        MOVE 'BNKTXN file open failure...'                        ZBNKTAX1
+034300          TO WS-CONSOLE-MESSAGE                                   ZBNKTAX1
+034400        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKTAX1
+034500        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                     ZBNKTAX1
+034600        PERFORM DISPLAY-IO-STATUS                                 ZBNKTAX1
+034700        PERFORM ABORT-PROGRAM                                     ZBNKTAX1
+034800     END-IF.                                                      ZBNKTAX1
+034900     OPEN INPUT BNKCUST-FILE.                                     ZBNKTAX1
+035000     IF WS-BNKCUST-STATUS IS NOT EQUAL TO '00'                    ZBNKTAX1
+035100        MOVE 'BNKCUST file open failure...'                       ZBNKTAX1
+035200          TO WS-CONSOLE-MESSAGE                                   ZBNKTAX1
+035300        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKTAX1
+035400        MOVE WS-BNKCUST-STATUS TO WS-IO-STATUS                    ZBNKTAX1
+035500        PERFORM DISPLAY-IO-STATUS                                 ZBNKTAX1
+035600        PERFORM ABORT-PROGRAM                                     ZBNKTAX1
+035700     END-IF.                                                      ZBNKTAX1
+035800     OPEN OUTPUT EXTRACT-FILE.                                    ZBNKTAX1
+035900     IF WS-EXTRACT-STATUS IS NOT EQUAL TO '00'                    ZBNKTAX1
+036000        MOVE 'EXTRACT file open failure...'                       ZBNKTAX1
+036100          TO WS-CONSOLE-MESSAGE                                   ZBNKTAX1
+036200        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKTAX1
+036300        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                    ZBNKTAX1
+036400        PERFORM DISPLAY-IO-STATUS                                 ZBNKTAX1
+036500        PERFORM ABORT-PROGRAM                                     ZBNKTAX1
+036600     END-IF.                                                      ZBNKTAX1
+036700                                                                  ZBNKTAX1
+036800***************************************************************** ZBNKTAX1
+036900* Close the account, transaction, customer and extract files     * ZBNKTAX1
+037000***************************************************************** ZBNKTAX1
+037100 CLOSE-FILES.                                                     ZBNKTAX1
+037200     CLOSE BNKACC-FILE.                                           ZBNKTAX1
+037300     CLOSE BNKTXN-FILE.                                           ZBNKTAX1
+037400     CLOSE BNKCUST-FILE.                                          ZBNKTAX1
+037500     CLOSE EXTRACT-FILE.                                          ZBNKTAX1
+037600                                                                  ZBNKTAX1
+037700***************************************************************** ZBNKTAX1
+037800* Display the file status bytes. This routine will display as   * ZBNKTAX1
+037900* two digits if the full two byte file status is numeric. If    * ZBNKTAX1
+038000* second byte is non-numeric then it will be treated as a       * ZBNKTAX1
+038100* binary number.                                                * ZBNKTAX1
+038200***************************************************************** ZBNKTAX1
+038300 DISPLAY-IO-STATUS.                                               ZBNKTAX1
+038400     IF WS-IO-STATUS NUMERIC                                      ZBNKTAX1
+038500        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKTAX1
+038600        STRING 'File status -' DELIMITED BY SIZE                  ZBNKTAX1
+038700               WS-IO-STATUS DELIMITED BY SIZE                     ZBNKTAX1
+038800          INTO WS-CONSOLE-MESSAGE                                 ZBNKTAX1
+038900        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKTAX1
+039000     ELSE                                                         ZBNKTAX1
+039100        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     ZBNKTAX1
+039200        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    ZBNKTAX1
+039300        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKTAX1
+039400        STRING 'File status -' DELIMITED BY SIZE                  ZBNKTAX1
+039500               WS-IO-STAT1 DELIMITED BY SIZE                      ZBNKTAX1
+039600               '/' DELIMITED BY SIZE                              ZBNKTAX1
+039700               WS-TWO-BYTES DELIMITED BY SIZE                     ZBNKTAX1
+039800          INTO WS-CONSOLE-MESSAGE                                 ZBNKTAX1
+039900        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKTAX1
+040000     END-IF.                                                      ZBNKTAX1
+040100                                                                  ZBNKTAX1
+040200***************************************************************** ZBNKTAX1
+040300* 'ABORT' the program.                                          * ZBNKTAX1
+040400* Post a message to the console and issue a STOP RUN            * ZBNKTAX1
+040500***************************************************************** ZBNKTAX1
+040600 ABORT-PROGRAM.                                                   ZBNKTAX1
+040700     IF WS-CONSOLE-MESSAGE NOT = SPACES                           ZBNKTAX1
+040800        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKTAX1
+040900     END-IF.                                                      ZBNKTAX1
+041000     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        ZBNKTAX1
+041100     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKTAX1
+041200     MOVE 16 TO RETURN-CODE.                                      ZBNKTAX1
+041300     STOP RUN.                                                    ZBNKTAX1
+041400                                                                  ZBNKTAX1
+041500***************************************************************** ZBNKTAX1
+041600* Display CONSOLE messages...                                   * ZBNKTAX1
+041700***************************************************************** ZBNKTAX1
+041800 DISPLAY-CONSOLE-MESSAGE.                                         ZBNKTAX1
+041900     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               ZBNKTAX1
+042000       UPON CONSOLE.                                              ZBNKTAX1
+042100     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       ZBNKTAX1
+042200                                                                  ZBNKTAX1
+042300 COPY CTIMERP.                                                    ZBNKTAX1
+042400                                                                  ZBNKTAX1
+042500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ZBNKTAX1

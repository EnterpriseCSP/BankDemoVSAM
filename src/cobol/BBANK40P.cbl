@@ -247,6 +247,13 @@
 024700 POPULATE-SCREEN-DATA.                                            bbank40p
 024800     MOVE SPACES TO CD05-DATA.                                    bbank40p
 024900     MOVE BANK-SCR40-ACC TO CD05I-ACC.                            bbank40p
+024910* Pass on any date range / amount range filters supplied by the  *bbank40p
+024920* user - a filter field of spaces/zero means "don't filter on    *bbank40p
+024930* this field"                                                     bbank40p
+024940     MOVE BANK-SCR40-DATE-FROM TO CD05I-FILTER-DATE-FROM.         bbank40p
+024950     MOVE BANK-SCR40-DATE-TO TO CD05I-FILTER-DATE-TO.             bbank40p
+024960     MOVE BANK-SCR40-AMT-MIN TO CD05I-FILTER-AMT-MIN.             bbank40p
+024970     MOVE BANK-SCR40-AMT-MAX TO CD05I-FILTER-AMT-MAX.             bbank40p
 025000* Set criteria for search to populate screen                      bbank40p
 025100     IF BANK-PAGING-OFF                                           bbank40p
 025200        MOVE LOW-VALUES TO CD05I-START-ID                         bbank40p

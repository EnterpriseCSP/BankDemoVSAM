@@ -0,0 +1,210 @@
+000100******************************************************************dbank15p
+000200*                                                               * dbank15p
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * dbank15p
+000400*   This demonstration program is provided for use by users     * dbank15p
+000500*   of Micro Focus products and may be used, modified and       * dbank15p
+000600*   distributed as part of your application provided that       * dbank15p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank15p
+000800*   in this material.                                           * dbank15p
+000900*                                                               * dbank15p
+001000******************************************************************dbank15p
+001100                                                                  dbank15p
+001200******************************************************************dbank15p
+001300* Program:     DBANK15P.CBL                                     * dbank15p
+001400* Function:    Maintain the runtime application-selection menu  * dbank15p
+001500*              table (replaces the compiled COPTIONS table)     * dbank15p
+001600*              VSAM Version                                     * dbank15p
+001700******************************************************************dbank15p
+001800                                                                  dbank15p
+001900 IDENTIFICATION DIVISION.                                         dbank15p
+002000 PROGRAM-ID.                                                      dbank15p
+002100     DBANK15P.                                                    dbank15p
+002200 DATE-WRITTEN.                                                    dbank15p
+002300     March 2011.                                                  dbank15p
+002400 DATE-COMPILED.                                                   dbank15p
+002500     Today.                                                       dbank15p
+002600                                                                  dbank15p
+002700 ENVIRONMENT DIVISION.                                            dbank15p
+002800                                                                  dbank15p
+002900 DATA DIVISION.                                                   dbank15p
+003000                                                                  dbank15p
+003100 WORKING-STORAGE SECTION.                                         dbank15p
+003200 01  WS-MISC-STORAGE.                                             dbank15p
+003300   05  WS-PROGRAM-ID                         PIC X(8)             dbank15p
+003400       VALUE 'DBANK15P'.                                          dbank15p
+003500   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank15p
+003600   05  WS-RESP                               PIC S9(8) COMP.      dbank15p
+003700   05  WS-SUB1                               PIC S9(4) COMP.      dbank15p
+003800   05  WS-BNKMENU-RID                        PIC X(2).            dbank15p
+003900                                                                  dbank15p
+004000 01  WS-BNKMENU-REC.                                              dbank15p
+004100 COPY CBANKVMN.                                                   dbank15p
+004200                                                                  dbank15p
+004300 01  WS-COMMAREA.                                                 dbank15p
+004400 COPY CBANKD15.                                                   dbank15p
+004500                                                                  dbank15p
+004600 COPY CABENDD.                                                    dbank15p
+004700                                                                  dbank15p
+004800 LINKAGE SECTION.                                                 dbank15p
+004900 01  DFHCOMMAREA.                                                 dbank15p
+005000   05  LK-COMMAREA                           PIC X(1)             dbank15p
+005100       OCCURS 1 TO 4096 TIMES                                     dbank15p
+005200         DEPENDING ON WS-COMMAREA-LENGTH.                         dbank15p
+005300                                                                  dbank15p
+005400 COPY CENTRY.                                                     dbank15p
+005500******************************************************************dbank15p
+005600* Move the passed data to our area                             *  dbank15p
+005700******************************************************************dbank15p
+005800     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank15p
+005900     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank15p
+006000                                                                  dbank15p
+006100******************************************************************dbank15p
+006200* Initialize our output area                                   *  dbank15p
+006300******************************************************************dbank15p
+006400     MOVE SPACES TO CD15O-DATA.                                   dbank15p
+006500     SET CD15O-OK TO TRUE.                                        dbank15p
+006600     MOVE 0 TO CD15O-OPTN-COUNT.                                  dbank15p
+006700                                                                  dbank15p
+006800******************************************************************dbank15p
+006900* See what kind of request we have and react accordingly       *  dbank15p
+007000******************************************************************dbank15p
+007100     EVALUATE TRUE                                                dbank15p
+007200       WHEN CD15I-BROWSE-ACTIVE                                   dbank15p
+007300         PERFORM BROWSE-PROCESSING THRU                           dbank15p
+007400                 BROWSE-PROCESSING-EXIT                           dbank15p
+007500       WHEN CD15I-READ                                            dbank15p
+007600         PERFORM READ-PROCESSING THRU                             dbank15p
+007700                 READ-PROCESSING-EXIT                             dbank15p
+007800       WHEN CD15I-WRITE                                           dbank15p
+007900         PERFORM WRITE-PROCESSING THRU                            dbank15p
+008000                 WRITE-PROCESSING-EXIT                            dbank15p
+008100       WHEN OTHER                                                 dbank15p
+008200         SET CD15O-ERROR TO TRUE                                  dbank15p
+008300     END-EVALUATE.                                                dbank15p
+008400                                                                  dbank15p
+008500******************************************************************dbank15p
+008600* Move the result back to the callers area                     *  dbank15p
+008700******************************************************************dbank15p
+008800     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank15p
+008900                                                                  dbank15p
+009000******************************************************************dbank15p
+009100* Return to our caller                                         *  dbank15p
+009200******************************************************************dbank15p
+009300 COPY CRETURN.                                                    dbank15p
+009400                                                                  dbank15p
+009500******************************************************************dbank15p
+009600* Browse request - return up to the first four active menu     *  dbank15p
+009700* entries, in option-number order, for the application menu    *  dbank15p
+009800******************************************************************dbank15p
+009900 BROWSE-PROCESSING.                                               dbank15p
+010000     MOVE LOW-VALUES TO WS-BNKMENU-RID.                           dbank15p
+010100     EXEC CICS STARTBR FILE('BNKMENU')                            dbank15p
+010200                       RIDFLD(WS-BNKMENU-RID)                     dbank15p
+010300                       GTEQ                                       dbank15p
+010400     END-EXEC.                                                    dbank15p
+010500     MOVE 0 TO WS-SUB1.                                           dbank15p
+010600 BROWSE-LOOP.                                                     dbank15p
+010700     IF CD15O-OPTN-COUNT IS EQUAL TO 4                            dbank15p
+010800        GO TO BROWSE-LOOP-EXIT                                    dbank15p
+010900     END-IF.                                                      dbank15p
+011000     ADD 1 TO WS-SUB1.                                            dbank15p
+011100     EXEC CICS READNEXT FILE('BNKMENU')                           dbank15p
+011200                       INTO(WS-BNKMENU-REC)                       dbank15p
+011300                       LENGTH(LENGTH OF WS-BNKMENU-REC)           dbank15p
+011400                       RIDFLD(WS-BNKMENU-RID)                     dbank15p
+011500                       RESP(WS-RESP)                              dbank15p
+011600     END-EXEC.                                                    dbank15p
+011700     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank15p
+011800        GO TO BROWSE-LOOP-EXIT                                    dbank15p
+011900     END-IF.                                                      dbank15p
+012000     IF WS-SUB1 IS GREATER THAN 1 AND                             dbank15p
+012100        MNU-OPTN-NO IS EQUAL TO WS-BNKMENU-RID                    dbank15p
+012200        GO TO BROWSE-LOOP                                         dbank15p
+012300     END-IF.                                                      dbank15p
+012400     IF MNU-OPTN-IS-ACTIVE                                        dbank15p
+012500        ADD 1 TO CD15O-OPTN-COUNT                                 dbank15p
+012600        MOVE MNU-OPTN-NO TO CD15O-OPTN-NO (CD15O-OPTN-COUNT)      dbank15p
+012700        MOVE MNU-OPTN-TRAN TO CD15O-OPTN-TRAN (CD15O-OPTN-COUNT)  dbank15p
+012800        MOVE MNU-OPTN-PROG TO CD15O-OPTN-PROG (CD15O-OPTN-COUNT)  dbank15p
+012900        MOVE MNU-OPTN-ACTIVE TO CD15O-OPTN-ACTIVE (CD15O-OPTN-COU dbank15p
+013000        MOVE MNU-OPTN-DESC TO CD15O-OPTN-DESC (CD15O-OPTN-COUNT)  dbank15p
+013100     END-IF.                                                      dbank15p
+013200     GO TO BROWSE-LOOP.                                           dbank15p
+013300 BROWSE-LOOP-EXIT.                                                dbank15p
+013400     EXEC CICS ENDBR FILE('BNKMENU')                              dbank15p
+013500     END-EXEC.                                                    dbank15p
+013600 BROWSE-PROCESSING-EXIT.                                          dbank15p
+013700     EXIT.                                                        dbank15p
+013800                                                                  dbank15p
+013900******************************************************************dbank15p
+014000* Read request - return a single menu entry by option number   *  dbank15p
+014100* (used by the maintenance transaction to pre-fill a change)    * dbank15p
+014200******************************************************************dbank15p
+014300 READ-PROCESSING.                                                 dbank15p
+014400     MOVE CD15I-OPTN-NO TO WS-BNKMENU-RID.                        dbank15p
+014500     EXEC CICS READ FILE('BNKMENU')                               dbank15p
+014600                    INTO(WS-BNKMENU-REC)                          dbank15p
+014700                    LENGTH(LENGTH OF WS-BNKMENU-REC)              dbank15p
+014800                    RIDFLD(WS-BNKMENU-RID)                        dbank15p
+014900                    RESP(WS-RESP)                                 dbank15p
+015000     END-EXEC.                                                    dbank15p
+015100     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank15p
+015200        SET CD15O-NOTFND TO TRUE                                  dbank15p
+015300        GO TO READ-PROCESSING-EXIT                                dbank15p
+015400     END-IF.                                                      dbank15p
+015500     MOVE 1 TO CD15O-OPTN-COUNT.                                  dbank15p
+015600     MOVE MNU-OPTN-NO TO CD15O-OPTN-NO (1).                       dbank15p
+015700     MOVE MNU-OPTN-TRAN TO CD15O-OPTN-TRAN (1).                   dbank15p
+015800     MOVE MNU-OPTN-PROG TO CD15O-OPTN-PROG (1).                   dbank15p
+015900     MOVE MNU-OPTN-ACTIVE TO CD15O-OPTN-ACTIVE (1).               dbank15p
+016000     MOVE MNU-OPTN-DESC TO CD15O-OPTN-DESC (1).                   dbank15p
+016100 READ-PROCESSING-EXIT.                                            dbank15p
+016200     EXIT.                                                        dbank15p
+016300                                                                  dbank15p
+016400******************************************************************dbank15p
+016500* Write request - add a new menu entry or update an existing   *  dbank15p
+016600* one (including flipping MNU-OPTN-ACTIVE to disable/enable     * dbank15p
+016700* it) - this is what the maintenance transaction calls          * dbank15p
+016800******************************************************************dbank15p
+016900 WRITE-PROCESSING.                                                dbank15p
+017000     MOVE CD15I-OPTN-NO TO WS-BNKMENU-RID.                        dbank15p
+017100     EXEC CICS READ FILE('BNKMENU')                               dbank15p
+017200                    UPDATE                                        dbank15p
+017300                    INTO(WS-BNKMENU-REC)                          dbank15p
+017400                    LENGTH(LENGTH OF WS-BNKMENU-REC)              dbank15p
+017500                    RIDFLD(WS-BNKMENU-RID)                        dbank15p
+017600                    RESP(WS-RESP)                                 dbank15p
+017700     END-EXEC.                                                    dbank15p
+017800     IF WS-RESP IS EQUAL TO DFHRESP(NOTFND)                       dbank15p
+017900        MOVE SPACES TO WS-BNKMENU-REC                             dbank15p
+018000        MOVE CD15I-OPTN-NO TO MNU-OPTN-NO                         dbank15p
+018100        MOVE CD15I-OPTN-TRAN TO MNU-OPTN-TRAN                     dbank15p
+018200        MOVE CD15I-OPTN-PROG TO MNU-OPTN-PROG                     dbank15p
+018300        MOVE CD15I-OPTN-ACTIVE TO MNU-OPTN-ACTIVE                 dbank15p
+018400        MOVE CD15I-OPTN-DESC TO MNU-OPTN-DESC                     dbank15p
+018500        EXEC CICS WRITE FILE('BNKMENU')                           dbank15p
+018600                        FROM(WS-BNKMENU-REC)                      dbank15p
+018700                        LENGTH(LENGTH OF WS-BNKMENU-REC)          dbank15p
+018800                        RIDFLD(WS-BNKMENU-RID)                    dbank15p
+018900                        RESP(WS-RESP)                             dbank15p
+019000        END-EXEC                                                  dbank15p
+019100        GO TO WRITE-PROCESSING-EXIT                               dbank15p
+019200     END-IF.                                                      dbank15p
+019300     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank15p
+019400        SET CD15O-ERROR TO TRUE                                   dbank15p
+019500        MOVE 'Unable to lock menu record' TO CD15O-OPTN-DESC (1)  dbank15p
+019600        GO TO WRITE-PROCESSING-EXIT                               dbank15p
+019700     END-IF.                                                      dbank15p
+019800     MOVE CD15I-OPTN-TRAN TO MNU-OPTN-TRAN.                       dbank15p
+019900     MOVE CD15I-OPTN-PROG TO MNU-OPTN-PROG.                       dbank15p
+020000     MOVE CD15I-OPTN-ACTIVE TO MNU-OPTN-ACTIVE.                   dbank15p
+020100     MOVE CD15I-OPTN-DESC TO MNU-OPTN-DESC.                       dbank15p
+020200     EXEC CICS REWRITE FILE('BNKMENU')                            dbank15p
+020300                     FROM(WS-BNKMENU-REC)                         dbank15p
+020400                     LENGTH(LENGTH OF WS-BNKMENU-REC)             dbank15p
+020500                     RESP(WS-RESP)                                dbank15p
+020600     END-EXEC.                                                    dbank15p
+020700 WRITE-PROCESSING-EXIT.                                           dbank15p
+020800     EXIT.                                                        dbank15p
+020900                                                                  dbank15p
+021000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank15p

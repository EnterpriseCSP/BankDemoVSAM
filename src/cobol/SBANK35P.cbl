@@ -61,6 +61,8 @@
 005900 COPY DFHBMSCA.                                                   sbank35p
 006000                                                                  sbank35p
 006100 COPY CABENDD.                                                    sbank35p
+006110 01  WS-TRACE-DATA.                                               sbank35p
+006120 COPY CBANKD16.                                                   sbank35p
 006200                                                                  sbank35p
 006300 LINKAGE SECTION.                                                 sbank35p
 006400 01  DFHCOMMAREA.                                                 sbank35p
@@ -381,6 +383,7 @@
 037900     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              sbank35p
 038000     MOVE DDO-DATA TO EXT-OP-DATE.                                sbank35p
 038100     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          sbank35p
+038150     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   sbank35p
 038200     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         sbank35p
 038300     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          sbank35p
 038400     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          sbank35p

@@ -12,7 +12,11 @@
 001200***************************************************************** bbank50p
 001300* Program:     BBANK50P.CBL                                     * bbank50p
 001400* Layer:       Business logic                                   * bbank50p
-001500* Function:    Transfer funds between accounts                  * bbank50p
+001500* Function:    Transfer funds between accounts, allowing the    * bbank50p
+001520*              FROM account to go negative within its           * bbank50p
+001540*              authorized overdraft limit, and converting the   * bbank50p
+001560*              amount when the two accounts use different       * bbank50p
+001580*              currency codes                                   * bbank50p
 001600***************************************************************** bbank50p
 001700                                                                  bbank50p
 001800 IDENTIFICATION DIVISION.                                         bbank50p
@@ -59,6 +63,18 @@
 005900   05  WS-XFER-ACCT-TO-BAL                   PIC X(13).           bbank50p
 006000   05  WS-XFER-ACCT-TO-BAL-N                 PIC S9(9)V99.        bbank50p
 006100   05  WS-XFER-ACCT-TO-NEW-BAL-N             PIC S9(9)V999.       bbank50p
+006150   05  WS-XFER-ACCT-FROM-ODLIM-N             PIC S9(5)V99.        bbank50p
+006160   05  WS-XFER-ACCT-FROM-AVAIL-N             PIC S9(9)V99.        bbank50p
+006170   05  WS-OD-FEE-AMOUNT                      PIC S9(7)V99         bbank50p
+006180       VALUE 25.00.                                               bbank50p
+006181  05  WS-XFER-LARGE-LIMIT-N            PIC S9(7)V99               bbank50p
+006182      VALUE 5000.00.                                              bbank50p
+006184 05  WS-XFER-OTP-CODE                  PIC 9(6).                  bbank50p
+006190   05  WS-XFER-ACCT-FROM-CURR               PIC X(3).             bbank50p
+006192   05  WS-XFER-ACCT-TO-CURR                 PIC X(3).             bbank50p
+006194   05  WS-XFER-AMT-CONVERTED-N              PIC S9(9)V99.         bbank50p
+006196   05  WS-XFER-FROM-RATE-N                  PIC S9(3)V9(6).       bbank50p
+006198   05  WS-XFER-TO-RATE-N                    PIC S9(3)V9(6).       bbank50p
 006200                                                                  bbank50p
 006300 01  WS-BANK-DATA.                                                bbank50p
 006400 COPY CBANKDAT.                                                   bbank50p
@@ -68,12 +84,21 @@
 006800                                                                  bbank50p
 006900 01  WS-ACCT-DATA.                                                bbank50p
 007000 COPY CBANKD03.                                                   bbank50p
+007050                                                                  bbank50p
+007060 01  WS-ACCT11-DATA.                                              bbank50p
+007070 COPY CBANKD11.                                                   bbank50p
+007080                                                                  bbank50p
+007090 01  WS-XCHRATE-DATA.                                             bbank50p
+007095 COPY CBANKD13.                                                   bbank50p
 007100                                                                  bbank50p
 007200 01  WS-XFER-DATA.                                                bbank50p
 007300 COPY CBANKD04.                                                   bbank50p
 007400                                                                  bbank50p
 007500 01  WS-TXN-DATA.                                                 bbank50p
 007600 COPY CBANKD06.                                                   bbank50p
+007610 01  WS-MQ-PUB-AREA.                                              bbank50p
+007620 COPY CMQPUBD.                                                    bbank50p
+007630                                                                  bbank50p
 007700                                                                  bbank50p
 007800 COPY CABENDD.                                                    bbank50p
 007900                                                                  bbank50p
@@ -113,7 +138,8 @@
 011300     SET PFK-INVALID TO TRUE.                                     bbank50p
 011400     IF BANK-AID-ENTER OR                                         bbank50p
 011500        BANK-AID-PFK03 OR                                         bbank50p
-011600        BANK-AID-PFK04                                            bbank50p
+011600        BANK-AID-PFK04 OR                                         bbank50p
+011650        BANK-AID-PFK10                                            bbank50p
 011700        SET PFK-VALID TO TRUE                                     bbank50p
 011800     END-IF.                                                      bbank50p
 011900     IF BANK-AID-PFK01 AND                                        bbank50p
@@ -218,6 +244,52 @@
 021800        GO TO COMMON-RETURN                                       bbank50p
 021900     END-IF.                                                      bbank50p
 022000                                                                  bbank50p
+022001***************************************************************** bbank50p
+022002* Large transfers require a one-time code, sent out of band,   *  bbank50p
+022003* before being executed, as a second authentication factor,    *  bbank50p
+022004* to guard against a mistaken or fraudulent keystroke moving a *  bbank50p
+022005* significant sum out of the account                           *  bbank50p
+022006***************************************************************** bbank50p
+022007     IF WS-XFER-AMT-NUM-N IS GREATER THAN WS-XFER-LARGE-LIMIT-N   bbank50p
+022008        IF NOT XFER-CHANGE-VERIFY                                 bbank50p
+022009           PERFORM SEND-XFER-OTP THRU                             bbank50p
+022010                   SEND-XFER-OTP-EXIT                             bbank50p
+022011           MOVE 'A confirmation code has been sent to you.'       bbank50p
+022012             TO BANK-ERROR-MSG                                    bbank50p
+022013           SET XFER-CHANGE-VERIFY TO TRUE                         bbank50p
+022014           MOVE 'BBANK50P' TO BANK-LAST-PROG                      bbank50p
+022015           MOVE 'BBANK50P' TO BANK-NEXT-PROG                      bbank50p
+022016           MOVE 'MBANK50' TO BANK-LAST-MAPSET                     bbank50p
+022017           MOVE 'BANK50A' TO BANK-LAST-MAP                        bbank50p
+022018           MOVE 'MBANK50' TO BANK-NEXT-MAPSET                     bbank50p
+022019           MOVE 'BANK50A' TO BANK-NEXT-MAP                        bbank50p
+022020           GO TO COMMON-RETURN                                    bbank50p
+022021        END-IF                                                    bbank50p
+022022        IF NOT BANK-AID-PFK10                                     bbank50p
+022023           MOVE 'Enter the code sent to you and press F10'        bbank50p
+022024             TO BANK-ERROR-MSG                                    bbank50p
+022025           MOVE 'BBANK50P' TO BANK-LAST-PROG                      bbank50p
+022026           MOVE 'BBANK50P' TO BANK-NEXT-PROG                      bbank50p
+022027           MOVE 'MBANK50' TO BANK-LAST-MAPSET                     bbank50p
+022028           MOVE 'BANK50A' TO BANK-LAST-MAP                        bbank50p
+022029           MOVE 'MBANK50' TO BANK-NEXT-MAPSET                     bbank50p
+022030           MOVE 'BANK50A' TO BANK-NEXT-MAP                        bbank50p
+022031           GO TO COMMON-RETURN                                    bbank50p
+022032        END-IF                                                    bbank50p
+022033        IF BANK-SCR50-OTP IS NOT EQUAL TO XFER-OTP-CODE           bbank50p
+022034           MOVE 'The confirmation code entered does not match'    bbank50p
+022035             TO BANK-ERROR-MSG                                    bbank50p
+022036           MOVE 'BBANK50P' TO BANK-LAST-PROG                      bbank50p
+022037           MOVE 'BBANK50P' TO BANK-NEXT-PROG                      bbank50p
+022038           MOVE 'MBANK50' TO BANK-LAST-MAPSET                     bbank50p
+022039           MOVE 'BANK50A' TO BANK-LAST-MAP                        bbank50p
+022040           MOVE 'MBANK50' TO BANK-NEXT-MAPSET                     bbank50p
+022041           MOVE 'BANK50A' TO BANK-NEXT-MAP                        bbank50p
+022042           GO TO COMMON-RETURN                                    bbank50p
+022043        END-IF                                                    bbank50p
+022044     END-IF.                                                      bbank50p
+022045     SET XFER-CHANGE-REQUEST TO TRUE.                             bbank50p
+022094                                                                  bbank50p
 022100***************************************************************** bbank50p
 022200* If we paying money to the bank (account 99999999n) then we    * bbank50p
 022300* don't know the bank's balance so we pass the transfer amount  * bbank50p
@@ -242,7 +314,7 @@
 024200        MOVE WS-XFER-ACCT-TO TO CD04I-TO-ACC                      bbank50p
 024300        MOVE WS-XFER-ACCT-TO-BAL-N TO CD04I-TO-OLD-BAL            bbank50p
 024400        COMPUTE WS-XFER-ACCT-TO-NEW-BAL-N =                       bbank50p
-024500                WS-XFER-AMT-NUM-N + WS-XFER-ACCT-TO-BAL-N         bbank50p
+024500                WS-XFER-AMT-CONVERTED-N + WS-XFER-ACCT-TO-BAL-N   bbank50p
 024600     END-IF.                                                      bbank50p
 024700     MOVE WS-XFER-ACCT-TO-NEW-BAL-N TO CD04I-TO-NEW-BAL.          bbank50p
 024800     MOVE WS-XFER-ACCT-FROM-BAL-N TO CD04I-FROM-OLD-BAL.          bbank50p
@@ -262,6 +334,12 @@
 026200          INTO BANK-ERROR-MSG                                     bbank50p
 026300* Now produce the audit trail                                     bbank50p
 026400        MOVE SPACES TO CD06-DATA                                  bbank50p
+026420        IF CD04O-OD-FEE-YES                                       bbank50p
+026440           SET CD06I-OD-FEE-YES TO TRUE                           bbank50p
+026460           MOVE WS-OD-FEE-AMOUNT TO CD06I-OD-FEE-AMOUNT           bbank50p
+026480        ELSE                                                      bbank50p
+026490           SET CD06I-OD-FEE-NO TO TRUE                            bbank50p
+026495        END-IF                                                    bbank50p
 026500        MOVE CD04O-TIMESTAMP TO CD06I-TIMESTAMP                   bbank50p
 026600        MOVE BANK-USERID TO CD06I-FROM-PID                        bbank50p
 026700        MOVE CD04I-FROM-ACC TO CD06I-FROM-ACC                     bbank50p
@@ -272,13 +350,28 @@
 027200          INTO CD06I-FROM-DESC                                    bbank50p
 027300        MOVE BANK-USERID TO CD06I-TO-PID                          bbank50p
 027400        MOVE CD04I-TO-ACC TO CD06I-TO-ACC                         bbank50p
-027500        MULTIPLY WS-XFER-AMT-NUM-N BY +1                          bbank50p
+027500        MULTIPLY WS-XFER-AMT-CONVERTED-N BY +1                    bbank50p
 027600          GIVING CD06I-TO-AMOUNT                                  bbank50p
 027700        STRING 'Transferred from a/c ' DELIMITED BY SIZE          bbank50p
 027800               CD04I-FROM-ACC DELIMITED BY SIZE                   bbank50p
 027900          INTO CD06I-TO-DESC                                      bbank50p
 028000 COPY CBANKX06.                                                   bbank50p
-028100                                                                  bbank50p
+028010***************************************************************** bbank50p
+028020* The account balances and the audit trail entry must move     * bbank50p
+028030* together. If the audit write failed after the balances were  * bbank50p
+028040* already updated, back out the whole transfer rather than     * bbank50p
+028050* leave it half done; otherwise commit the unit of work so the * bbank50p
+028060* transfer is not lost if a later step in this transaction     * bbank50p
+028070* aborts                                                       * bbank50p
+028080***************************************************************** bbank50p
+028090        IF NOT CD06O-UPDATE-OK                                      bbank50p
+028100 COPY CSYNCRB.                                                      bbank50p
+028110           MOVE 'Unable to transfer funds. Update failed.'          bbank50p
+028120             TO BANK-ERROR-MSG                                      bbank50p
+028130        ELSE                                                        bbank50p
+028140 COPY CSYNC.                                                        bbank50p
+028150        END-IF.                                                     bbank50p
+028160                                                                  bbank50p
 028200        MOVE SPACES TO BANK-SCR50-XFER                            bbank50p
 028300        MOVE '_' TO BANK-SCR50-FRM1                               bbank50p
 028400        MOVE '_' TO BANK-SCR50-FRM2                               bbank50p
@@ -439,17 +532,79 @@
 043900        MULTIPLY +1 BY WS-XFER-AMT-TMP-N                          bbank50p
 044000          GIVING WS-XFER-ACCT-TO-BAL-N                            bbank50p
 044100     END-IF.                                                      bbank50p
-044200     IF WS-XFER-ACCT-FROM-BAL-N IS LESS THAN ZERO                 bbank50p
-044300        MOVE 'Cannot transfer from a negative balance'            bbank50p
-044400          TO WS-ERROR-MSG                                         bbank50p
-044500        GO TO VALIDATE-DATA-ERROR                                 bbank50p
-044600     END-IF.                                                      bbank50p
-044700     IF WS-XFER-AMT-NUM-N IS GREATER THAN WS-XFER-ACCT-FROM-BAL-N bbank50p
-044800        MOVE 'Insufficient funds in from account'                 bbank50p
-044900          TO WS-ERROR-MSG                                         bbank50p
-045000        GO TO VALIDATE-DATA-ERROR                                 bbank50p
-045100     END-IF.                                                      bbank50p
-045200                                                                  bbank50p
+044150* Look up the authorized overdraft limit for the FROM             bbank50p
+044160* account so we can allow the balance to go negative up           bbank50p
+044170* to the approved cushion instead of stopping at zero             bbank50p
+044180     MOVE WS-XFER-ACCT-FROM TO CD11I-ACCNO.                       bbank50p
+044190 COPY CBANKX11.                                                   bbank50p
+044195     MOVE CD11O-ODLIM-N TO WS-XFER-ACCT-FROM-ODLIM-N.             bbank50p
+044196     MOVE CD11O-CURR-CODE TO WS-XFER-ACCT-FROM-CURR.              bbank50p
+044200     IF NOT CD11O-STATUS-OPEN                                     bbank50p
+044210        MOVE 'FROM account is not open for transfers'             bbank50p
+044220          TO WS-ERROR-MSG                                         bbank50p
+044225        GO TO VALIDATE-DATA-ERROR                                 bbank50p
+044230     END-IF.                                                      bbank50p
+044240     ADD WS-XFER-ACCT-FROM-BAL-N WS-XFER-ACCT-FROM-ODLIM-N        bbank50p
+044260       GIVING WS-XFER-ACCT-FROM-AVAIL-N.                          bbank50p
+044280     IF WS-XFER-ACCT-FROM-AVAIL-N IS LESS THAN ZERO               bbank50p
+044300        MOVE 'Account is already over its overdraft limit'        bbank50p
+044320          TO WS-ERROR-MSG                                         bbank50p
+044340        GO TO VALIDATE-DATA-ERROR                                 bbank50p
+044360     END-IF.                                                      bbank50p
+044380     IF WS-XFER-AMT-NUM-N IS GREATER THAN                         bbank50p
+044400      WS-XFER-ACCT-FROM-AVAIL-N                                   bbank50p
+044420        MOVE 'Insufficient funds in from account'                 bbank50p
+044440          TO WS-ERROR-MSG                                         bbank50p
+044460        GO TO VALIDATE-DATA-ERROR                                 bbank50p
+044480     END-IF.                                                      bbank50p
+044500                                                                  bbank50p
+044520***************************************************************** bbank50p
+044540* Look up the TO account's currency code (the pseudo bank       * bbank50p
+044560* payee account has no BAC-RECORD of its own, so it is treated  * bbank50p
+044580* as being in the FROM account's own currency)                  * bbank50p
+044600***************************************************************** bbank50p
+044620     IF WS-XFER-ACCT-TO(1:8) IS EQUAL TO '99999999'               bbank50p
+044640        MOVE WS-XFER-ACCT-FROM-CURR TO WS-XFER-ACCT-TO-CURR       bbank50p
+044660     ELSE                                                         bbank50p
+044680        MOVE WS-XFER-ACCT-TO TO CD11I-ACCNO                       bbank50p
+044700 COPY CBANKX11.                                                   bbank50p
+044720        MOVE CD11O-CURR-CODE TO WS-XFER-ACCT-TO-CURR              bbank50p
+044740        IF NOT CD11O-STATUS-OPEN                                  bbank50p
+044760           MOVE 'TO account is not open for transfers'            bbank50p
+044780             TO WS-ERROR-MSG                                      bbank50p
+044800           GO TO VALIDATE-DATA-ERROR                              bbank50p
+044820        END-IF                                                    bbank50p
+044840     END-IF.                                                      bbank50p
+044860                                                                  bbank50p
+044880***************************************************************** bbank50p
+044900* Convert the transfer amount into the TO account's currency    * bbank50p
+044920* via the exchange-rate file if the two accounts don't already  * bbank50p
+044940* share the same currency code                                  * bbank50p
+044960***************************************************************** bbank50p
+044980     IF WS-XFER-ACCT-FROM-CURR IS EQUAL TO WS-XFER-ACCT-TO-CURR   bbank50p
+045000        MOVE WS-XFER-AMT-NUM-N TO WS-XFER-AMT-CONVERTED-N         bbank50p
+045020     ELSE                                                         bbank50p
+045040        MOVE WS-XFER-ACCT-FROM-CURR TO CD13I-CURR-CODE            bbank50p
+045060 COPY CBANKX13.                                                   bbank50p
+045062        IF NOT CD13O-RESULT-OK                                    bbank50p
+045064           MOVE 'Exchange rate not available for FROM currency'   bbank50p
+045066             TO WS-ERROR-MSG                                      bbank50p
+045068           GO TO VALIDATE-DATA-ERROR                              bbank50p
+045070        END-IF                                                    bbank50p
+045080        MOVE CD13O-RATE-N TO WS-XFER-FROM-RATE-N                  bbank50p
+045100        MOVE WS-XFER-ACCT-TO-CURR TO CD13I-CURR-CODE              bbank50p
+045120 COPY CBANKX13.                                                   bbank50p
+045122        IF NOT CD13O-RESULT-OK                                    bbank50p
+045124           MOVE 'Exchange rate not available for TO currency'     bbank50p
+045126             TO WS-ERROR-MSG                                      bbank50p
+045128           GO TO VALIDATE-DATA-ERROR                              bbank50p
+045130        END-IF                                                    bbank50p
+045140        MOVE CD13O-RATE-N TO WS-XFER-TO-RATE-N                    bbank50p
+045160        COMPUTE WS-XFER-AMT-CONVERTED-N ROUNDED =                 bbank50p
+045180           WS-XFER-AMT-NUM-N * WS-XFER-FROM-RATE-N                bbank50p
+045200           / WS-XFER-TO-RATE-N                                    bbank50p
+045220     END-IF.                                                      bbank50p
+045240                                                                  bbank50p
 045300     GO TO VALIDATE-DATA-EXIT.                                    bbank50p
 045400                                                                  bbank50p
 045500 VALIDATE-DATA-ERROR.                                             bbank50p
@@ -552,4 +707,26 @@
 055200 POPULATE-SCREEN-DATA-EXIT.                                       bbank50p
 055300     EXIT.                                                        bbank50p
 055400                                                                  bbank50p
+055401***************************************************************** bbank50p
+055402* Generate a one-time confirmation code for a large transfer  *   bbank50p
+055403* and publish it to the security event queue, which is read   *   bbank50p
+055404* by the out-of-band process that delivers it to the user     *   bbank50p
+055405***************************************************************** bbank50p
+055406 SEND-XFER-OTP.                                                   bbank50p
+055407     COMPUTE WS-XFER-OTP-CODE =                                   bbank50p
+055408         FUNCTION MOD((EIBTASKN * 31) + EIBTIME, 1000000).        bbank50p
+055409     MOVE WS-XFER-OTP-CODE TO XFER-OTP-CODE.                      bbank50p
+055410     MOVE 'BANK.SECURITY.EVENTS' TO MQP-QUEUE-NAME.               bbank50p
+055411     MOVE BANK-USERID TO MQP-EVENT-PID.                           bbank50p
+055412     MOVE 'S' TO MQP-EVENT-TYPE.                                  bbank50p
+055413     MOVE 'O' TO MQP-EVENT-SUB-TYPE.                              bbank50p
+055414     MOVE WS-XFER-ACCT-FROM TO MQP-EVENT-ACCNO.                   bbank50p
+055415     MOVE WS-XFER-AMT-NUM-N TO MQP-EVENT-AMOUNT.                  bbank50p
+055416     MOVE SPACES TO MQP-EVENT-REF.                                bbank50p
+055417     MOVE WS-XFER-OTP-CODE TO MQP-EVENT-REF(1:6).                 bbank50p
+055418     MOVE SPACES TO MQP-EVENT-TIMESTAMP.                          bbank50p
+055419     CALL 'UMQPUB' USING WS-MQ-PUB-AREA.                          bbank50p
+055420 SEND-XFER-OTP-EXIT.                                              bbank50p
+055421     EXIT.                                                        bbank50p
+055422                                                                  bbank50p
 055500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     bbank50p

@@ -0,0 +1,231 @@
+000100******************************************************************SFRAUD0P
+000200*                                                                 SFRAUD0P
+000300*  Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.      SFRAUD0P
+000400*  This demonstration program is provided for use by users        SFRAUD0P
+000500*  of Micro Focus products and may be used, modified and          SFRAUD0P
+000600*  distributed as part of your application provided that          SFRAUD0P
+000700*  you properly acknowledge the copyright of Micro Focus          SFRAUD0P
+000800*  in this material.                                              SFRAUD0P
+000900*                                                                 SFRAUD0P
+001000******************************************************************SFRAUD0P
+001100                                                                  SFRAUD0P
+001200******************************************************************SFRAUD0P
+001300* Program:     SFRAUD0P.CBL (CICS Version)                        SFRAUD0P
+001400* Layer:       Screen handling                                    SFRAUD0P
+001500* Function:    Search/browse the fraud review queue (file         SFRAUD0P
+001600*              BNKFRAUD) filtered by pid, account and date        SFRAUD0P
+001700*              range, paging with PF7/PF8, and acknowledge an     SFRAUD0P
+001800*              entry as reviewed with PF5.                        SFRAUD0P
+001900******************************************************************SFRAUD0P
+002000                                                                  SFRAUD0P
+002100  IDENTIFICATION DIVISION.                                        SFRAUD0P
+002200  PROGRAM-ID.                                                     SFRAUD0P
+002300      SFRAUD0P.                                                   SFRAUD0P
+002400  DATE-WRITTEN.                                                   SFRAUD0P
+002500      August 2026.                                                SFRAUD0P
+002600  DATE-COMPILED.                                                  SFRAUD0P
+002700      Today.                                                      SFRAUD0P
+002800                                                                  SFRAUD0P
+002900  ENVIRONMENT DIVISION.                                           SFRAUD0P
+003000                                                                  SFRAUD0P
+003100  DATA DIVISION.                                                  SFRAUD0P
+003200  WORKING-STORAGE SECTION.                                        SFRAUD0P
+003300  01  WS-MISC-STORAGE.                                            SFRAUD0P
+003400    05  WS-PROGRAM-ID                         PIC X(8)            SFRAUD0P
+003500            VALUE 'SFRAUD0P'.                                     SFRAUD0P
+003600    05  WS-TRAN-ID                            PIC X(4).           SFRAUD0P
+003700    05  WS-RESP                               PIC S9(8) COMP.     SFRAUD0P
+003800                                                                  SFRAUD0P
+003900  01  WS-COMMAREA.                                                SFRAUD0P
+004000  COPY CBANKDFR.                                                  SFRAUD0P
+004100                                                                  SFRAUD0P
+004200  COPY DFHAID.                                                    SFRAUD0P
+004300                                                                  SFRAUD0P
+004400  COPY DFHBMSCA.                                                  SFRAUD0P
+004500                                                                  SFRAUD0P
+004600  COPY CABENDD.                                                   SFRAUD0P
+004700                                                                  SFRAUD0P
+004800  LINKAGE SECTION.                                                SFRAUD0P
+004900  01  DFHCOMMAREA.                                                SFRAUD0P
+005000    05  LK-FILTER-PID                     PIC X(5).               SFRAUD0P
+005100    05  LK-FILTER-ACCNO                   PIC X(9).               SFRAUD0P
+005200    05  LK-FILTER-DATE-FROM                PIC X(8).              SFRAUD0P
+005300    05  LK-FILTER-DATE-TO                  PIC X(8).              SFRAUD0P
+005400    05  LK-PAGE-ANCHOR-LOW                 PIC X(26).             SFRAUD0P
+005500    05  LK-PAGE-ANCHOR-HIGH                PIC X(26).             SFRAUD0P
+005600    05  LK-PAGING-STATUS                   PIC X(1).              SFRAUD0P
+005700      88  LK-PAGING-OFF                    VALUE SPACE.           SFRAUD0P
+005800      88  LK-PAGING-FIRST                  VALUE '1'.             SFRAUD0P
+005900      88  LK-PAGING-MIDDLE                 VALUE '2'.             SFRAUD0P
+006000      88  LK-PAGING-LAST                   VALUE '3'.             SFRAUD0P
+006100                                                                  SFRAUD0P
+006200  PROCEDURE DIVISION.                                             SFRAUD0P
+006300      MOVE EIBTRNID TO WS-TRAN-ID.                                SFRAUD0P
+006400      IF EIBCALEN IS EQUAL TO 0                                   SFRAUD0P
+006500        MOVE SPACES TO LK-FILTER-PID                              SFRAUD0P
+006600        MOVE SPACES TO LK-FILTER-ACCNO                            SFRAUD0P
+006700        MOVE SPACES TO LK-FILTER-DATE-FROM                        SFRAUD0P
+006800        MOVE SPACES TO LK-FILTER-DATE-TO                          SFRAUD0P
+006900        SET LK-PAGING-OFF TO TRUE                                 SFRAUD0P
+007000        PERFORM BROWSE-AND-SEND THRU                              SFRAUD0P
+007100          BROWSE-AND-SEND-EXIT                                    SFRAUD0P
+007200        GO TO COMMON-RETURN                                       SFRAUD0P
+007300      END-IF.                                                     SFRAUD0P
+007400      EXEC CICS RECEIVE MAP('FRAUD0A')                            SFRAUD0P
+007500                   MAPSET('MFRAUD0')                              SFRAUD0P
+007600                   RESP(WS-RESP)                                  SFRAUD0P
+007700      END-EXEC.                                                   SFRAUD0P
+007800      EVALUATE TRUE                                               SFRAUD0P
+007900        WHEN EIBAID IS EQUAL TO DFHPF3                            SFRAUD0P
+008000          EXEC CICS RETURN END-EXEC                               SFRAUD0P
+008100          GOBACK                                                  SFRAUD0P
+008200        WHEN EIBAID IS EQUAL TO DFHPF5                            SFRAUD0P
+008300          PERFORM APPLY-SCREEN-FILTERS THRU                       SFRAUD0P
+008400            APPLY-SCREEN-FILTERS-EXIT                             SFRAUD0P
+008500          PERFORM ACK-SELECTED THRU                               SFRAUD0P
+008600            ACK-SELECTED-EXIT                                     SFRAUD0P
+008700          SET CDFR-START-EQUAL TO TRUE                            SFRAUD0P
+008800          PERFORM BROWSE-AND-SEND THRU                            SFRAUD0P
+008900            BROWSE-AND-SEND-EXIT                                  SFRAUD0P
+009000        WHEN EIBAID IS EQUAL TO DFHPF7                            SFRAUD0P
+009100          IF LK-PAGING-OFF OR LK-PAGING-FIRST                     SFRAUD0P
+009200            MOVE 'Already at first page. Cannot page back.'       SFRAUD0P
+009300            TO ERRMSGO IN FRAUD0AO                                SFRAUD0P
+009400          ELSE                                                    SFRAUD0P
+009500            PERFORM APPLY-SCREEN-FILTERS THRU                     SFRAUD0P
+009600              APPLY-SCREEN-FILTERS-EXIT                           SFRAUD0P
+009700            SET CDFR-START-LOW TO TRUE                            SFRAUD0P
+009800            PERFORM BROWSE-AND-SEND THRU                          SFRAUD0P
+009900              BROWSE-AND-SEND-EXIT                                SFRAUD0P
+010000          END-IF                                                  SFRAUD0P
+010100        WHEN EIBAID IS EQUAL TO DFHPF8                            SFRAUD0P
+010200          IF LK-PAGING-OFF OR LK-PAGING-LAST                      SFRAUD0P
+010300            MOVE 'Already at last page. Cannot page forward.'     SFRAUD0P
+010400            TO ERRMSGO IN FRAUD0AO                                SFRAUD0P
+010500          ELSE                                                    SFRAUD0P
+010600            PERFORM APPLY-SCREEN-FILTERS THRU                     SFRAUD0P
+010700              APPLY-SCREEN-FILTERS-EXIT                           SFRAUD0P
+010800            SET CDFR-START-HIGH TO TRUE                           SFRAUD0P
+010900            PERFORM BROWSE-AND-SEND THRU                          SFRAUD0P
+011000              BROWSE-AND-SEND-EXIT                                SFRAUD0P
+011100          END-IF                                                  SFRAUD0P
+011200        WHEN OTHER                                                SFRAUD0P
+011300          PERFORM APPLY-SCREEN-FILTERS THRU                       SFRAUD0P
+011400            APPLY-SCREEN-FILTERS-EXIT                             SFRAUD0P
+011500          SET LK-PAGING-OFF TO TRUE                               SFRAUD0P
+011600          SET CDFR-START-EQUAL TO TRUE                            SFRAUD0P
+011700          PERFORM BROWSE-AND-SEND THRU                            SFRAUD0P
+011800            BROWSE-AND-SEND-EXIT                                  SFRAUD0P
+011900      END-EVALUATE.                                               SFRAUD0P
+012000                                                                  SFRAUD0P
+012100  COMMON-RETURN.                                                  SFRAUD0P
+012200      EXEC CICS RETURN TRANSID(EIBTRNID)                          SFRAUD0P
+012300                   COMMAREA(DFHCOMMAREA)                          SFRAUD0P
+012400                   LENGTH(LENGTH OF DFHCOMMAREA)                  SFRAUD0P
+012500      END-EXEC.                                                   SFRAUD0P
+012600      GOBACK.                                                     SFRAUD0P
+012700                                                                  SFRAUD0P
+012800******************************************************************SFRAUD0P
+012900* Copy the entered filter fields off the screen into the          SFRAUD0P
+013000* commarea so they survive across the next pseudo-                SFRAUD0P
+013100* conversational turn                                             SFRAUD0P
+013200******************************************************************SFRAUD0P
+013300  APPLY-SCREEN-FILTERS.                                           SFRAUD0P
+013400      IF EIBAID IS EQUAL TO DFHENTER OR DFHPF5                    SFRAUD0P
+013500        MOVE PIDOI IN FRAUD0AI TO LK-FILTER-PID                   SFRAUD0P
+013600        MOVE ACCOI IN FRAUD0AI TO LK-FILTER-ACCNO                 SFRAUD0P
+013700        MOVE DATFOI IN FRAUD0AI TO LK-FILTER-DATE-FROM            SFRAUD0P
+013800        MOVE DATTOI IN FRAUD0AI TO LK-FILTER-DATE-TO              SFRAUD0P
+013900      END-IF.                                                     SFRAUD0P
+014000  APPLY-SCREEN-FILTERS-EXIT.                                      SFRAUD0P
+014100      EXIT.                                                       SFRAUD0P
+014200                                                                  SFRAUD0P
+014300******************************************************************SFRAUD0P
+014400* Acknowledge the entry whose timestamp key was keyed into        SFRAUD0P
+014500* the select field as reviewed                                    SFRAUD0P
+014600******************************************************************SFRAUD0P
+014700  ACK-SELECTED.                                                   SFRAUD0P
+014800      IF SELOI IN FRAUD0AI IS EQUAL TO SPACES                     SFRAUD0P
+014900        GO TO ACK-SELECTED-EXIT                                   SFRAUD0P
+015000      END-IF.                                                     SFRAUD0P
+015100      MOVE SPACES TO CDFR-DATA.                                   SFRAUD0P
+015200      SET CDFRI-ACK TO TRUE.                                      SFRAUD0P
+015300      MOVE SELOI IN FRAUD0AI TO CDFRI-TIMESTAMP.                  SFRAUD0P
+015400  COPY CBANKXFR.                                                  SFRAUD0P
+015500  ACK-SELECTED-EXIT.                                              SFRAUD0P
+015600      EXIT.                                                       SFRAUD0P
+015700                                                                  SFRAUD0P
+015800******************************************************************SFRAUD0P
+015900* Call DBANKFRP to browse the fraud review queue with the         SFRAUD0P
+016000* current filters and paging direction, then build and send       SFRAUD0P
+016100* the screen                                                      SFRAUD0P
+016200******************************************************************SFRAUD0P
+016300  BROWSE-AND-SEND.                                                SFRAUD0P
+016400      MOVE SPACES TO CDFR-DATA.                                   SFRAUD0P
+016500      SET CDFRI-BROWSE-ACTIVE TO TRUE.                            SFRAUD0P
+016600      MOVE LK-FILTER-PID TO CDFRI-FILTER-PID.                     SFRAUD0P
+016700      MOVE LK-FILTER-ACCNO TO CDFRI-FILTER-ACCNO.                 SFRAUD0P
+016800      MOVE LK-FILTER-DATE-FROM TO CDFRI-FILTER-DATE-FROM.         SFRAUD0P
+016900      MOVE LK-FILTER-DATE-TO TO CDFRI-FILTER-DATE-TO.             SFRAUD0P
+017000      IF CDFR-START-LOW                                           SFRAUD0P
+017100        MOVE LK-PAGE-ANCHOR-LOW TO CDFRI-START-ID                 SFRAUD0P
+017200      ELSE                                                        SFRAUD0P
+017300        IF CDFR-START-HIGH                                        SFRAUD0P
+017400          MOVE LK-PAGE-ANCHOR-HIGH TO CDFRI-START-ID              SFRAUD0P
+017500        ELSE                                                      SFRAUD0P
+017600          MOVE LOW-VALUES TO CDFRI-START-ID                       SFRAUD0P
+017700        END-IF                                                    SFRAUD0P
+017800      END-IF.                                                     SFRAUD0P
+017900  COPY CBANKXFR.                                                  SFRAUD0P
+018000      MOVE LOW-VALUES TO FRAUD0AO.                                SFRAUD0P
+018100      MOVE WS-TRAN-ID TO TRANO IN FRAUD0AO.                       SFRAUD0P
+018200      MOVE LK-FILTER-PID TO PIDOO IN FRAUD0AO.                    SFRAUD0P
+018300      MOVE LK-FILTER-ACCNO TO ACCOO IN FRAUD0AO.                  SFRAUD0P
+018400      MOVE LK-FILTER-DATE-FROM TO DATFOO IN FRAUD0AO.             SFRAUD0P
+018500      MOVE LK-FILTER-DATE-TO TO DATTOO IN FRAUD0AO.               SFRAUD0P
+018600      MOVE CDFRO-TIMESTAMP (1) TO LIST1TSO IN FRAUD0AO.           SFRAUD0P
+018700      MOVE CDFRO-PID (1) TO LIST1PDO IN FRAUD0AO.                 SFRAUD0P
+018800      MOVE CDFRO-ACCNO (1) TO LIST1ACO IN FRAUD0AO.               SFRAUD0P
+018900      MOVE CDFRO-AMOUNT (1) TO LIST1AMO IN FRAUD0AO.              SFRAUD0P
+019000      MOVE CDFRO-RULE-DESC (1) TO LIST1RDO IN FRAUD0AO.           SFRAUD0P
+019100      MOVE CDFRO-STATUS (1) TO LIST1STO IN FRAUD0AO.              SFRAUD0P
+019200      MOVE CDFRO-TIMESTAMP (2) TO LIST2TSO IN FRAUD0AO.           SFRAUD0P
+019300      MOVE CDFRO-PID (2) TO LIST2PDO IN FRAUD0AO.                 SFRAUD0P
+019400      MOVE CDFRO-ACCNO (2) TO LIST2ACO IN FRAUD0AO.               SFRAUD0P
+019500      MOVE CDFRO-AMOUNT (2) TO LIST2AMO IN FRAUD0AO.              SFRAUD0P
+019600      MOVE CDFRO-RULE-DESC (2) TO LIST2RDO IN FRAUD0AO.           SFRAUD0P
+019700      MOVE CDFRO-STATUS (2) TO LIST2STO IN FRAUD0AO.              SFRAUD0P
+019800      MOVE CDFRO-TIMESTAMP (3) TO LIST3TSO IN FRAUD0AO.           SFRAUD0P
+019900      MOVE CDFRO-PID (3) TO LIST3PDO IN FRAUD0AO.                 SFRAUD0P
+020000      MOVE CDFRO-ACCNO (3) TO LIST3ACO IN FRAUD0AO.               SFRAUD0P
+020100      MOVE CDFRO-AMOUNT (3) TO LIST3AMO IN FRAUD0AO.              SFRAUD0P
+020200      MOVE CDFRO-RULE-DESC (3) TO LIST3RDO IN FRAUD0AO.           SFRAUD0P
+020300      MOVE CDFRO-STATUS (3) TO LIST3STO IN FRAUD0AO.              SFRAUD0P
+020400      MOVE CDFRO-TIMESTAMP (4) TO LIST4TSO IN FRAUD0AO.           SFRAUD0P
+020500      MOVE CDFRO-PID (4) TO LIST4PDO IN FRAUD0AO.                 SFRAUD0P
+020600      MOVE CDFRO-ACCNO (4) TO LIST4ACO IN FRAUD0AO.               SFRAUD0P
+020700      MOVE CDFRO-AMOUNT (4) TO LIST4AMO IN FRAUD0AO.              SFRAUD0P
+020800      MOVE CDFRO-RULE-DESC (4) TO LIST4RDO IN FRAUD0AO.           SFRAUD0P
+020900      MOVE CDFRO-STATUS (4) TO LIST4STO IN FRAUD0AO.              SFRAUD0P
+021000      IF CDFR-IS-DATA OR CDFR-IS-MORE-DATA                        SFRAUD0P
+021100        MOVE CDFRO-TIMESTAMP (1) TO LK-PAGE-ANCHOR-LOW            SFRAUD0P
+021200        MOVE CDFRO-TIMESTAMP (4) TO LK-PAGE-ANCHOR-HIGH           SFRAUD0P
+021300        IF LK-PAGING-OFF                                          SFRAUD0P
+021400          SET LK-PAGING-FIRST TO TRUE                             SFRAUD0P
+021500        ELSE                                                      SFRAUD0P
+021600          IF CDFR-IS-MORE-DATA                                    SFRAUD0P
+021700            SET LK-PAGING-MIDDLE TO TRUE                          SFRAUD0P
+021800          ELSE                                                    SFRAUD0P
+021900            SET LK-PAGING-LAST TO TRUE                            SFRAUD0P
+022000          END-IF                                                  SFRAUD0P
+022100        END-IF                                                    SFRAUD0P
+022200      END-IF.                                                     SFRAUD0P
+022300      EXEC CICS SEND MAP('FRAUD0A')                               SFRAUD0P
+022400                   MAPSET('MFRAUD0')                              SFRAUD0P
+022500                   ERASE                                          SFRAUD0P
+022600                   FREEKB                                         SFRAUD0P
+022700      END-EXEC.                                                   SFRAUD0P
+022800  BROWSE-AND-SEND-EXIT.                                           SFRAUD0P
+022900      EXIT.                                                       SFRAUD0P
+023000                                                                  SFRAUD0P
+023100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     SFRAUD0P

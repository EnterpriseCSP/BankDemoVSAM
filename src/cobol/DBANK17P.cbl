@@ -0,0 +1,204 @@
+000100***************************************************************** dbank17p
+000200*                                                               * dbank17p
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * dbank17p
+000400*   This demonstration program is provided for use by users     * dbank17p
+000500*   of Micro Focus products and may be used, modified and       * dbank17p
+000600*   distributed as part of your application provided that       * dbank17p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank17p
+000800*   in this material.                                           * dbank17p
+000900*                                                               * dbank17p
+001000***************************************************************** dbank17p
+001100                                                                  dbank17p
+001200***************************************************************** dbank17p
+001300* Program:     DBANK17P.CBL                                     * dbank17p
+001400* Function:    Maintain the activity trace log (file BNKTRLG)   * dbank17p
+001500*              - write new entries and browse existing ones     * dbank17p
+001600*              filtered by terminal id, transaction id and      * dbank17p
+001700*              date range.  VSAM Version                        * dbank17p
+001800***************************************************************** dbank17p
+001900                                                                  dbank17p
+002000 IDENTIFICATION DIVISION.                                         dbank17p
+002100 PROGRAM-ID.                                                      dbank17p
+002200     DBANK17P.                                                    dbank17p
+002300 DATE-WRITTEN.                                                    dbank17p
+002400     August 2026.                                                 dbank17p
+002500 DATE-COMPILED.                                                   dbank17p
+002600     Today.                                                       dbank17p
+002700                                                                  dbank17p
+002800 ENVIRONMENT DIVISION.                                            dbank17p
+002900                                                                  dbank17p
+003000 DATA DIVISION.                                                   dbank17p
+003100                                                                  dbank17p
+003200 WORKING-STORAGE SECTION.                                         dbank17p
+003300 01  WS-MISC-STORAGE.                                             dbank17p
+003400   05  WS-PROGRAM-ID                         PIC X(8)             dbank17p
+003500           VALUE 'DBANK17P'.                                      dbank17p
+003600   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank17p
+003700   05  WS-RESP                               PIC S9(8) COMP.      dbank17p
+003800   05  WS-SUB1                               PIC S9(4) COMP.      dbank17p
+003900   05  WS-SUB2                               PIC S9(4) COMP.      dbank17p
+004000   05  WS-SCAN-COUNT                         PIC S9(4) COMP.      dbank17p
+004100   05  WS-BNKTRLG-RID                        PIC X(26).           dbank17p
+004200                                                                  dbank17p
+004300 01  WS-BNKTRLG-REC.                                              dbank17p
+004400 COPY CBANKVTL.                                                   dbank17p
+004500                                                                  dbank17p
+004600 01  WS-COMMAREA.                                                 dbank17p
+004700 COPY CBANKD17.                                                   dbank17p
+004800                                                                  dbank17p
+004900 COPY CABENDD.                                                    dbank17p
+005000                                                                  dbank17p
+005100 LINKAGE SECTION.                                                 dbank17p
+005200 01  DFHCOMMAREA.                                                 dbank17p
+005300   05  LK-COMMAREA                           PIC X(1)             dbank17p
+005400            OCCURS 1 TO 4096 TIMES                                dbank17p
+005500            DEPENDING ON WS-COMMAREA-LENGTH.                      dbank17p
+005600                                                                  dbank17p
+005700 COPY CENTRY.                                                     dbank17p
+005800***************************************************************** dbank17p
+005900* Move the passed data to our area                             *  dbank17p
+006000***************************************************************** dbank17p
+006100     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank17p
+006200     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank17p
+006300                                                                  dbank17p
+006400***************************************************************** dbank17p
+006500* Initialize our output area                                   *  dbank17p
+006600***************************************************************** dbank17p
+006700     MOVE SPACES TO CD17O-DATA.                                   dbank17p
+006800     SET CD17O-OK TO TRUE.                                        dbank17p
+006900                                                                  dbank17p
+007000***************************************************************** dbank17p
+007100* See what kind of request we have and react accordingly       *  dbank17p
+007200***************************************************************** dbank17p
+007300     EVALUATE TRUE                                                dbank17p
+007400       WHEN CD17I-BROWSE-ACTIVE                                   dbank17p
+007500         PERFORM BROWSE-PROCESSING THRU                           dbank17p
+007600                 BROWSE-PROCESSING-EXIT                           dbank17p
+007700       WHEN CD17I-WRITE                                           dbank17p
+007800         PERFORM WRITE-PROCESSING THRU                            dbank17p
+007900                 WRITE-PROCESSING-EXIT                            dbank17p
+008000       WHEN OTHER                                                 dbank17p
+008100         SET CD17O-ERROR TO TRUE                                  dbank17p
+008200     END-EVALUATE.                                                dbank17p
+008300                                                                  dbank17p
+008400***************************************************************** dbank17p
+008500* Move the result back to the callers area                     *  dbank17p
+008600***************************************************************** dbank17p
+008700     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank17p
+008800                                                                  dbank17p
+008900***************************************************************** dbank17p
+009000* Return to our caller                                         *  dbank17p
+009100***************************************************************** dbank17p
+009200 COPY CRETURN.                                                    dbank17p
+009300                                                                  dbank17p
+009400***************************************************************** dbank17p
+009500* Browse request - return up to four activity entries on or    *  dbank17p
+009600* after the supplied start timestamp, in timestamp order,      *  dbank17p
+009700* skipping any entry that doesn't match the supplied terminal  *  dbank17p
+009800* id / transaction id / date range filters (a filter field of  *  dbank17p
+009900* spaces means "don't filter on this field")                   *  dbank17p
+010000***************************************************************** dbank17p
+010100 BROWSE-PROCESSING.                                               dbank17p
+010200     MOVE CD17I-START-ID TO WS-BNKTRLG-RID.                       dbank17p
+010300     EXEC CICS STARTBR FILE('BNKTRLG')                            dbank17p
+010400                  RIDFLD(WS-BNKTRLG-RID)                          dbank17p
+010500                  GTEQ                                            dbank17p
+010600     END-EXEC.                                                    dbank17p
+010700     MOVE 0 TO WS-SUB1.                                           dbank17p
+010800     MOVE 0 TO WS-SCAN-COUNT.                                     dbank17p
+010900 BROWSE-LOOP.                                                     dbank17p
+011000     IF WS-SUB1 IS EQUAL TO 4                                     dbank17p
+011100       SET CD17-IS-MORE-DATA TO TRUE                              dbank17p
+011200       GO TO BROWSE-LOOP-EXIT                                     dbank17p
+011300     END-IF.                                                      dbank17p
+011400     ADD 1 TO WS-SCAN-COUNT.                                      dbank17p
+011500     IF WS-SCAN-COUNT IS GREATER THAN 200                         dbank17p
+011600       SET CD17-NO-MORE-DATA TO TRUE                              dbank17p
+011700       GO TO BROWSE-LOOP-EXIT                                     dbank17p
+011800     END-IF.                                                      dbank17p
+011900     IF CD17-START-LOW                                            dbank17p
+012000       EXEC CICS READPREV FILE('BNKTRLG')                         dbank17p
+012100                    INTO(WS-BNKTRLG-REC)                          dbank17p
+012200                    LENGTH(LENGTH OF WS-BNKTRLG-REC)              dbank17p
+012300                    RIDFLD(WS-BNKTRLG-RID)                        dbank17p
+012400                    RESP(WS-RESP)                                 dbank17p
+012500       END-EXEC                                                   dbank17p
+012600       IF WS-SCAN-COUNT IS EQUAL TO 1 AND                         dbank17p
+012700       WS-RESP IS EQUAL TO DFHRESP(NORMAL)                        dbank17p
+012800          EXEC CICS READPREV FILE('BNKTRLG')                      dbank17p
+012900                       INTO(WS-BNKTRLG-REC)                       dbank17p
+013000                       LENGTH(LENGTH OF WS-BNKTRLG-REC)           dbank17p
+013100                       RIDFLD(WS-BNKTRLG-RID)                     dbank17p
+013200                       RESP(WS-RESP)                              dbank17p
+013300          END-EXEC                                                dbank17p
+013400       END-IF                                                     dbank17p
+013500     ELSE                                                         dbank17p
+013600       EXEC CICS READNEXT FILE('BNKTRLG')                         dbank17p
+013700                    INTO(WS-BNKTRLG-REC)                          dbank17p
+013800                    LENGTH(LENGTH OF WS-BNKTRLG-REC)              dbank17p
+013900                    RIDFLD(WS-BNKTRLG-RID)                        dbank17p
+014000                    RESP(WS-RESP)                                 dbank17p
+014100       END-EXEC                                                   dbank17p
+014200     END-IF.                                                      dbank17p
+014300     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank17p
+014400       SET CD17-NO-MORE-DATA TO TRUE                              dbank17p
+014500       GO TO BROWSE-LOOP-EXIT                                     dbank17p
+014600     END-IF.                                                      dbank17p
+014700     IF CD17I-FILTER-TERM IS NOT EQUAL TO SPACES AND              dbank17p
+014800     TRL-REC-TERM IS NOT EQUAL TO CD17I-FILTER-TERM               dbank17p
+014900       GO TO BROWSE-LOOP                                          dbank17p
+015000     END-IF.                                                      dbank17p
+015100     IF CD17I-FILTER-TRAN IS NOT EQUAL TO SPACES AND              dbank17p
+015200     TRL-REC-TRAN IS NOT EQUAL TO CD17I-FILTER-TRAN               dbank17p
+015300       GO TO BROWSE-LOOP                                          dbank17p
+015400     END-IF.                                                      dbank17p
+015500     IF CD17I-FILTER-DATE-FROM IS NOT EQUAL TO SPACES AND         dbank17p
+015600     TRL-REC-TIMESTAMP (1:8) IS LESS THAN CD17I-FILTER-DATE-FROM  dbank17p
+015700       GO TO BROWSE-LOOP                                          dbank17p
+015800     END-IF.                                                      dbank17p
+015900     IF CD17I-FILTER-DATE-TO IS NOT EQUAL TO SPACES AND           dbank17p
+016000     TRL-REC-TIMESTAMP (1:8) IS GREATER THAN CD17I-FILTER-DATE-TO dbank17p
+016100       GO TO BROWSE-LOOP                                          dbank17p
+016200     END-IF.                                                      dbank17p
+016300     ADD 1 TO WS-SUB1.                                            dbank17p
+016400     IF CD17-START-LOW                                            dbank17p
+016500       SUBTRACT WS-SUB1 FROM 5 GIVING WS-SUB2                     dbank17p
+016600     ELSE                                                         dbank17p
+016700       MOVE WS-SUB1 TO WS-SUB2                                    dbank17p
+016800     END-IF.                                                      dbank17p
+016900     SET CD17-IS-DATA TO TRUE.                                    dbank17p
+017000     MOVE TRL-REC-TIMESTAMP TO CD17O-TIMESTAMP (WS-SUB2).         dbank17p
+017100     MOVE TRL-REC-TERM TO CD17O-TERM (WS-SUB2).                   dbank17p
+017200     MOVE TRL-REC-TRAN TO CD17O-TRAN (WS-SUB2).                   dbank17p
+017300     MOVE TRL-REC-PROG TO CD17O-PROG (WS-SUB2).                   dbank17p
+017400     GO TO BROWSE-LOOP.                                           dbank17p
+017500 BROWSE-LOOP-EXIT.                                                dbank17p
+017600     EXEC CICS ENDBR FILE('BNKTRLG')                              dbank17p
+017700     END-EXEC.                                                    dbank17p
+017800 BROWSE-PROCESSING-EXIT.                                          dbank17p
+017900     EXIT.                                                        dbank17p
+018000                                                                  dbank17p
+018100***************************************************************** dbank17p
+018200* Write request - add a new activity entry.  Keyed by           * dbank17p
+018300* timestamp so duplicates are vanishingly unlikely, but if two  * dbank17p
+018400* entries do land on the same microsecond we just report the    * dbank17p
+018500* error rather than lose either entry silently.                 * dbank17p
+018600***************************************************************** dbank17p
+018700 WRITE-PROCESSING.                                                dbank17p
+018800     MOVE SPACES TO WS-BNKTRLG-REC.                               dbank17p
+018900     MOVE CD17I-TIMESTAMP TO TRL-REC-TIMESTAMP.                   dbank17p
+019000     MOVE CD17I-TERM TO TRL-REC-TERM.                             dbank17p
+019100     MOVE CD17I-TRAN TO TRL-REC-TRAN.                             dbank17p
+019200     MOVE CD17I-PROG TO TRL-REC-PROG.                             dbank17p
+019300     EXEC CICS WRITE FILE('BNKTRLG')                              dbank17p
+019400                  FROM(WS-BNKTRLG-REC)                            dbank17p
+019500                  LENGTH(LENGTH OF WS-BNKTRLG-REC)                dbank17p
+019600                  RESP(WS-RESP)                                   dbank17p
+019700     END-EXEC.                                                    dbank17p
+019800     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank17p
+019900       SET CD17O-ERROR TO TRUE                                    dbank17p
+020000     END-IF.                                                      dbank17p
+020100 WRITE-PROCESSING-EXIT.                                           dbank17p
+020200     EXIT.                                                        dbank17p
+020300                                                                  dbank17p
+020400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank17p

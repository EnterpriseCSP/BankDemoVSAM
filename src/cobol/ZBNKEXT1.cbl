@@ -28,6 +28,11 @@
 002800            ORGANIZATION IS SEQUENTIAL                            zbnkext1
 002900            ACCESS MODE  IS SEQUENTIAL                            zbnkext1
 003000            FILE STATUS  IS WS-EXTRACT-STATUS.                    zbnkext1
+003050     SELECT CHECKPOINT-FILE                                       zbnkext1
+003060            ASSIGN       TO CHKPOINT                              zbnkext1
+003070            ORGANIZATION IS SEQUENTIAL                            zbnkext1
+003080            ACCESS MODE  IS SEQUENTIAL                            zbnkext1
+003090            FILE STATUS  IS WS-CHECKPOINT-STATUS.                 zbnkext1
 003100                                                                  zbnkext1
 003200 DATA DIVISION.                                                   zbnkext1
 003300 FILE SECTION.                                                    zbnkext1
@@ -35,6 +40,9 @@
 003500     RECORDING MODE IS V                                          zbnkext1
 003600     RECORD CONTAINS 66 TO 95 CHARACTERS.                         zbnkext1
 003700 COPY CBANKXT1.                                                   zbnkext1
+003750                                                                  zbnkext1
+003760 FD  CHECKPOINT-FILE.                                             zbnkext1
+003770 COPY CBANKCKX.                                                   zbnkext1
 003800                                                                  zbnkext1
 003900 WORKING-STORAGE SECTION.                                         zbnkext1
 004000 COPY CTIMERD.                                                    zbnkext1
@@ -64,7 +72,22 @@
 006400   05  WS-LAST-PID                           PIC X(5)             zbnkext1
 006500       VALUE LOW-VALUES.                                          zbnkext1
 006600                                                                  zbnkext1
-006700 01  WS-ZBNKRPC1-FIELDS.                                          zbnkext1
+006610   05  WS-CHECKPOINT-STATUS.                                      zbnkext1
+006620     10  WS-CHECKPOINT-STAT1               PIC X(1).              zbnkext1
+006630     10  WS-CHECKPOINT-STAT2               PIC X(1).              zbnkext1
+006640                                                                  zbnkext1
+006650   05  WS-CHECKPOINT-INTERVAL              PIC 9(5)               zbnkext1
+006660       VALUE 1000.                                                zbnkext1
+006670   05  WS-RESTART-PHASE                    PIC X(1)               zbnkext1
+006680       VALUE SPACES.                                              zbnkext1
+006690   05  WS-RESTART-COUNT                    PIC 9(5)               zbnkext1
+006700       VALUE ZERO.                                                zbnkext1
+006710   05  WS-CHECKPOINT-QUOTIENT              PIC 9(5).              zbnkext1
+006720   05  WS-CHECKPOINT-REMAINDER             PIC 9(5).              zbnkext1
+006725   05  WS-CURRENT-PHASE                    PIC X(1)               zbnkext1
+006726       VALUE SPACES.                                              zbnkext1
+006730                                                                  zbnkext1
+006740 01  WS-ZBNKRPC1-FIELDS.                                          zbnkext1
 006800   05  WS-ZBNKRPC1-REQUESTED                 PIC X(1)             zbnkext1
 006900       VALUE LOW-VALUES.                                          zbnkext1
 007000     88  RPC-REQUESTED                       VALUE 'Y'.           zbnkext1
@@ -198,6 +221,11 @@
 022500        PERFORM RPC-PROCESS                                       zbnkext1
 022600     END-IF.                                                      zbnkext1
 022700                                                                  zbnkext1
+022750***************************************************************** zbnkext1
+022760* Find out whether an earlier run of this job was interrupted   * zbnkext1
+022770* before completion, so we can resume instead of starting over. * zbnkext1
+022780***************************************************************** zbnkext1
+022790     PERFORM CHECKPOINT-READ.                                     zbnkext1
 022800***************************************************************** zbnkext1
 022900* Open our output file                                          * zbnkext1
 023000***************************************************************** zbnkext1
@@ -207,7 +235,12 @@
 023400* Open the customer details input then read the data and create * zbnkext1
 023500* output records as appropriate.                                * zbnkext1
 023600***************************************************************** zbnkext1
-023700     PERFORM SOURCE1-OPEN.                                        zbnkext1
+023610     IF WS-RESTART-PHASE IS NOT EQUAL TO '2'                      zbnkext1
+023620     MOVE '1' TO WS-CURRENT-PHASE                                 zbnkext1
+023700     PERFORM SOURCE1-OPEN                                         zbnkext1
+023710     IF WS-RESTART-PHASE IS EQUAL TO '1'                          zbnkext1
+023720        PERFORM SKIP-TO-CHECKPOINT-1                              zbnkext1
+023730     END-IF                                                       zbnkext1
 023800     PERFORM UNTIL IO-REQUEST-STATUS-EOF                          zbnkext1
 023900       IF NOT IO-REQUEST-STATUS-EOF                               zbnkext1
 024000          PERFORM SOURCE1-READ                                    zbnkext1
@@ -254,16 +287,22 @@
 028100             MOVE CD51O-ACC-LAST-STMT-BAL                         zbnkext1
 028200               TO BANKXT01-2-ACC-LAST-STMT-BAL                    zbnkext1
 028300             PERFORM EXTRACT-PUT                                  zbnkext1
+028310             PERFORM CHECKPOINT-WRITE-IF-DUE                      zbnkext1
 028400          END-IF                                                  zbnkext1
 028500       END-IF                                                     zbnkext1
-028600     END-PERFORM.                                                 zbnkext1
-028700     PERFORM SOURCE1-CLOSE.                                       zbnkext1
+028600     END-PERFORM                                                  zbnkext1
+028700     PERFORM SOURCE1-CLOSE                                        zbnkext1
+028710     END-IF.                                                      zbnkext1
 028800                                                                  zbnkext1
 028900***************************************************************** zbnkext1
 029000* Open the transactions details file then read the data and     * zbnkext1
 029100* create output records as appropriate.                         * zbnkext1
 029200***************************************************************** zbnkext1
+029210     MOVE '2' TO WS-CURRENT-PHASE.                                 zbnkext1
 029300     PERFORM SOURCE2-OPEN.                                        zbnkext1
+029310     IF WS-RESTART-PHASE IS EQUAL TO '2'                          zbnkext1
+029320        PERFORM SKIP-TO-CHECKPOINT-2                              zbnkext1
+029330     END-IF.                                                      zbnkext1
 029400     PERFORM UNTIL IO-REQUEST-STATUS-EOF                          zbnkext1
 029500       IF NOT IO-REQUEST-STATUS-EOF                               zbnkext1
 029600          PERFORM SOURCE2-READ                                    zbnkext1
@@ -288,10 +327,12 @@
 031500             MOVE CD52O-TIMESTAMP TO BANKXT01-3-TIMESTAMP         zbnkext1
 031600             MOVE CD52O-DESC TO BANKXT01-3-DESC                   zbnkext1
 031700             PERFORM EXTRACT-PUT                                  zbnkext1
+031710             PERFORM CHECKPOINT-WRITE-IF-DUE                      zbnkext1
 031800          END-IF                                                  zbnkext1
 031900       END-IF                                                     zbnkext1
 032000     END-PERFORM.                                                 zbnkext1
 032100     PERFORM SOURCE2-CLOSE.                                       zbnkext1
+032110     PERFORM CHECKPOINT-CLEAR.                                    zbnkext1
 032200                                                                  zbnkext1
 032300***************************************************************** zbnkext1
 032400* Close our output file                                         * zbnkext1
@@ -422,7 +463,11 @@
 044900* Open the seqential extract file as output                     * zbnkext1
 045000***************************************************************** zbnkext1
 045100 EXTRACT-OPEN.                                                    zbnkext1
-045200     OPEN OUTPUT EXTRACT-FILE.                                    zbnkext1
+045110     IF WS-RESTART-COUNT IS GREATER THAN ZERO                     zbnkext1
+045120        OPEN EXTEND EXTRACT-FILE                                  zbnkext1
+045130     ELSE                                                         zbnkext1
+045140        OPEN OUTPUT EXTRACT-FILE                                  zbnkext1
+045150     END-IF.                                                      zbnkext1
 045300     IF WS-EXTRACT-STATUS = '00'                                  zbnkext1
 045400        MOVE 'EXTRACT file opened OK'                             zbnkext1
 045500          TO WS-CONSOLE-MESSAGE                                   zbnkext1
@@ -509,6 +554,9 @@
 053600* Post a message to the console and issue a STOP RUN            * zbnkext1
 053700***************************************************************** zbnkext1
 053800 ABORT-PROGRAM.                                                   zbnkext1
+053810     IF WS-CURRENT-PHASE = '1' OR WS-CURRENT-PHASE = '2'          zbnkext1
+053830        PERFORM CHECKPOINT-WRITE                                  zbnkext1
+053840     END-IF.                                                      zbnkext1
 053900     IF WS-CONSOLE-MESSAGE NOT = SPACES                           zbnkext1
 054000        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkext1
 054100     END-IF.                                                      zbnkext1
@@ -516,7 +564,89 @@
 054300     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnkext1
 054400     MOVE 16 TO RETURN-CODE.                                      zbnkext1
 054500     GOBACK.                                                      zbnkext1
-054600                                                                  zbnkext1
+054510                                                                  zbnkext1
+054520***************************************************************** zbnkext1
+054530* Checkpoint/restart paragraphs for the SOURCE1/SOURCE2 extract  * zbnkext1
+054540* passes. CHECKPOINT-READ picks up where a prior, interrupted   * zbnkext1
+054550* run left off; CHECKPOINT-WRITE-IF-DUE lays down a new         * zbnkext1
+054560* checkpoint every WS-CHECKPOINT-INTERVAL records so ABORT-     * zbnkext1
+054570* PROGRAM always has a recent one to capture on its way out;    * zbnkext1
+054580* CHECKPOINT-CLEAR resets the file once both phases finish.     * zbnkext1
+054590***************************************************************** zbnkext1
+054600 CHECKPOINT-READ.                                                 zbnkext1
+054610     MOVE ZERO TO WS-RESTART-COUNT.                               zbnkext1
+054620     MOVE SPACES TO WS-RESTART-PHASE.                             zbnkext1
+054630     OPEN INPUT CHECKPOINT-FILE.                                  zbnkext1
+054640     IF WS-CHECKPOINT-STATUS = '00'                               zbnkext1
+054650        READ CHECKPOINT-FILE                                      zbnkext1
+054660        IF WS-CHECKPOINT-STATUS = '00'                            zbnkext1
+054670           MOVE CKX-REC-PHASE TO WS-RESTART-PHASE                 zbnkext1
+054680           MOVE CKX-REC-COUNT TO WS-RESTART-COUNT                 zbnkext1
+054690        END-IF                                                    zbnkext1
+054700        CLOSE CHECKPOINT-FILE                                     zbnkext1
+054710     END-IF.                                                      zbnkext1
+054720     IF WS-RESTART-COUNT IS GREATER THAN ZERO                     zbnkext1
+054730        MOVE SPACES TO WS-CONSOLE-MESSAGE                         zbnkext1
+054740        STRING 'Restarting from checkpoint, phase '               zbnkext1
+054750               WS-RESTART-PHASE DELIMITED BY SIZE                 zbnkext1
+054760               ' record ' DELIMITED BY SIZE                       zbnkext1
+054770               WS-RESTART-COUNT DELIMITED BY SIZE                 zbnkext1
+054780          INTO WS-CONSOLE-MESSAGE                                 zbnkext1
+054790        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkext1
+054800     END-IF.                                                      zbnkext1
+054810                                                                  zbnkext1
+054820 SKIP-TO-CHECKPOINT-1.                                            zbnkext1
+054830     PERFORM SOURCE1-READ                                         zbnkext1
+054840       WS-RESTART-COUNT TIMES.                                    zbnkext1
+054850     MOVE WS-RESTART-COUNT TO WS-RECORD-COUNTER1.                 zbnkext1
+054860                                                                  zbnkext1
+054870 SKIP-TO-CHECKPOINT-2.                                            zbnkext1
+054880     PERFORM SOURCE2-READ                                         zbnkext1
+054890       WS-RESTART-COUNT TIMES.                                    zbnkext1
+054900     MOVE WS-RESTART-COUNT TO WS-RECORD-COUNTER2.                 zbnkext1
+054910                                                                  zbnkext1
+054920 CHECKPOINT-WRITE-IF-DUE.                                         zbnkext1
+054930     EVALUATE WS-CURRENT-PHASE                                    zbnkext1
+054940        WHEN '1'                                                  zbnkext1
+054950           DIVIDE WS-RECORD-COUNTER1 BY WS-CHECKPOINT-INTERVAL    zbnkext1
+054960              GIVING WS-CHECKPOINT-QUOTIENT                       zbnkext1
+054970              REMAINDER WS-CHECKPOINT-REMAINDER                   zbnkext1
+054980        WHEN '2'                                                  zbnkext1
+054990           DIVIDE WS-RECORD-COUNTER2 BY WS-CHECKPOINT-INTERVAL    zbnkext1
+055000              GIVING WS-CHECKPOINT-QUOTIENT                       zbnkext1
+055010              REMAINDER WS-CHECKPOINT-REMAINDER                   zbnkext1
+055020     END-EVALUATE.                                                zbnkext1
+055030     IF WS-CHECKPOINT-REMAINDER = ZERO                            zbnkext1
+055040        PERFORM CHECKPOINT-WRITE                                  zbnkext1
+055050     END-IF.                                                      zbnkext1
+055060                                                                  zbnkext1
+055070 CHECKPOINT-WRITE.                                                zbnkext1
+055080     OPEN OUTPUT CHECKPOINT-FILE.                                 zbnkext1
+055090     IF WS-CHECKPOINT-STATUS = '00'                               zbnkext1
+055100        MOVE WS-CURRENT-PHASE TO CKX-REC-PHASE                    zbnkext1
+055110        EVALUATE WS-CURRENT-PHASE                                 zbnkext1
+055120           WHEN '1'                                                zbnkext1
+055130              MOVE WS-RECORD-COUNTER1 TO CKX-REC-COUNT             zbnkext1
+055140           WHEN '2'                                                zbnkext1
+055150              MOVE WS-RECORD-COUNTER2 TO CKX-REC-COUNT             zbnkext1
+055160        END-EVALUATE                                               zbnkext1
+055170        WRITE CKX-RECORD                                          zbnkext1
+055180        CLOSE CHECKPOINT-FILE                                     zbnkext1
+055190     ELSE                                                          zbnkext1
+055200        MOVE 'Checkpoint file open failure...'                    zbnkext1
+055210          TO WS-CONSOLE-MESSAGE                                   zbnkext1
+055220        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkext1
+055230     END-IF.                                                      zbnkext1
+055240                                                                  zbnkext1
+055250 CHECKPOINT-CLEAR.                                                zbnkext1
+055260     OPEN OUTPUT CHECKPOINT-FILE.                                 zbnkext1
+055270     IF WS-CHECKPOINT-STATUS = '00'                               zbnkext1
+055280        MOVE SPACES TO CKX-REC-PHASE                              zbnkext1
+055290        MOVE ZERO TO CKX-REC-COUNT                                zbnkext1
+055300        WRITE CKX-RECORD                                          zbnkext1
+055310        CLOSE CHECKPOINT-FILE                                     zbnkext1
+055320     END-IF.                                                      zbnkext1
+055330                                                                  zbnkext1
 054700***************************************************************** zbnkext1
 054800* This process will attempt to call a small module which is     * zbnkext1
 054900* meant toreside on th emainframe                               * zbnkext1

@@ -0,0 +1,330 @@
+000100***************************************************************** sbank91p
+000200*                                                                 sbank91p
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * sbank91p
+000400*   This demonstration program is provided for use by users     * sbank91p
+000500*   of Micro Focus products and may be used, modified and       * sbank91p
+000600*   distributed as part of your application provided that       * sbank91p
+000700*   you properly acknowledge the copyright of Micro Focus       * sbank91p
+000800*   in this material.                                           * sbank91p
+000900*                                                                 sbank91p
+001000***************************************************************** sbank91p
+001100                                                                  sbank91p
+001200***************************************************************** sbank91p
+001300* Program:     SBANK91P.CBL (CICS Version)                      * sbank91p
+001400* Layer:       Screen handling                                  * sbank91p
+001500* Function:    Maintain application-selection menu entries      * sbank91p
+001600***************************************************************** sbank91p
+001700                                                                  sbank91p
+001800 IDENTIFICATION DIVISION.                                         sbank91p
+001900 PROGRAM-ID.                                                      sbank91p
+002000     SBANK91P.                                                    sbank91p
+002100 DATE-WRITTEN.                                                    sbank91p
+002200     March 2011.                                                  sbank91p
+002300 DATE-COMPILED.                                                   sbank91p
+002400     Today.                                                       sbank91p
+002500                                                                  sbank91p
+002600 ENVIRONMENT DIVISION.                                            sbank91p
+002700                                                                  sbank91p
+002800 DATA DIVISION.                                                   sbank91p
+002900 WORKING-STORAGE SECTION.                                         sbank91p
+003000 01  WS-MISC-STORAGE.                                             sbank91p
+003100   05  WS-PROGRAM-ID                         PIC X(8)             sbank91p
+003200           VALUE 'SBANK91P'.                                      sbank91p
+003300   05  WS-TRAN-ID                            PIC X(4).            sbank91p
+003400   05  WS-BUSINESS-LOGIC-PGM                 PIC X(8)             sbank91p
+003500           VALUE SPACES.                                          sbank91p
+003600   05  WS-DYNAMIC-PGM                        PIC X(8)             sbank91p
+003700           VALUE 'UNKNOWN'.                                       sbank91p
+003800   05  WS-SAVED-EIBCALEN                     PIC S9(4) COMP.      sbank91p
+003900                                                                  sbank91p
+004000 01  MAPAREA                                 PIC X(2048).         sbank91p
+004100 COPY MBANK91.                                                    sbank91p
+004200                                                                  sbank91p
+004300 01  WS-TIME-DATE-WORK-AREA.                                      sbank91p
+004400 COPY CDATED.                                                     sbank91p
+004500                                                                  sbank91p
+004600 01  WS-BANK-DATA-AREAS.                                          sbank91p
+004700   05  WS-BANK-DATA.                                              sbank91p
+004800 COPY CBANKDAT.                                                   sbank91p
+004900   05  WS-BANK-EXT-DATA.                                          sbank91p
+005000 COPY CBANKEXT.                                                   sbank91p
+005100                                                                  sbank91p
+005200 COPY CSCRNHDD.                                                   sbank91p
+005300                                                                  sbank91p
+005400 COPY CVERSND.                                                    sbank91p
+005500                                                                  sbank91p
+005600 COPY DFHAID.                                                     sbank91p
+005700                                                                  sbank91p
+005800 COPY DFHBMSCA.                                                   sbank91p
+005900                                                                  sbank91p
+006000 COPY CABENDD.                                                    sbank91p
+006010 01  WS-TRACE-DATA.                                               sbank91p
+006020 COPY CBANKD16.                                                   sbank91p
+006100                                                                  sbank91p
+006200 LINKAGE SECTION.                                                 sbank91p
+006300 01  DFHCOMMAREA.                                                 sbank91p
+006400   05  FILLER                                PIC X(1)             sbank91p
+006500           OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.         sbank91p
+006600                                                                  sbank91p
+006700 PROCEDURE DIVISION.                                              sbank91p
+006800***************************************************************** sbank91p
+006900* Write entry to log to show we have been invoked               * sbank91p
+007000***************************************************************** sbank91p
+007100 COPY CTRACE.                                                     sbank91p
+007200                                                                  sbank91p
+007300***************************************************************** sbank91p
+007400* Store our transaction-id                                      * sbank91p
+007500***************************************************************** sbank91p
+007600     MOVE EIBTRNID TO WS-TRAN-ID.                                 sbank91p
+007700                                                                  sbank91p
+007800***************************************************************** sbank91p
+007900* Store passed data or abend if there wasn't any                * sbank91p
+008000***************************************************************** sbank91p
+008100     IF EIBCALEN IS EQUAL TO 0                                    sbank91p
+008200           MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                    sbank91p
+008300           MOVE '0001' TO ABEND-CODE                              sbank91p
+008400           MOVE SPACES TO ABEND-REASON                            sbank91p
+008500       COPY CABENDPO.                                             sbank91p
+008600     ELSE                                                         sbank91p
+008700           MOVE EIBCALEN TO WS-SAVED-EIBCALEN                     sbank91p
+008800           MOVE LOW-VALUES TO WS-BANK-DATA                        sbank91p
+008900           MOVE DFHCOMMAREA (1:EIBCALEN)                          sbank91p
+009000               TO WS-BANK-DATA-AREAS (1:LENGTH OF WS-BANK-DATA-AR sbank91p
+009100     END-IF.                                                      sbank91p
+009200                                                                  sbank91p
+009300***************************************************************** sbank91p
+009400* This is the main process                                      * sbank91p
+009500***************************************************************** sbank91p
+009600                                                                  sbank91p
+009700***************************************************************** sbank91p
+009800* Determine what we have to do (read from or send to screen)    * sbank91p
+009900***************************************************************** sbank91p
+010000     MOVE LOW-VALUE TO MAPAREA.                                   sbank91p
+010100     EVALUATE TRUE                                                sbank91p
+010200         WHEN BANK-MAP-FUNCTION-GET                               sbank91p
+010300             PERFORM SCREEN91-READ THRU                           sbank91p
+010400                         SCREEN91-READ-EXIT                       sbank91p
+010500         WHEN BANK-MAP-FUNCTION-PUT                               sbank91p
+010600             PERFORM SCREEN91-BUILD-AND-SEND THRU                 sbank91p
+010700                         SCREEN91-BUILD-AND-SEND-EXIT             sbank91p
+010800         WHEN OTHER                                               sbank91p
+010900             MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                  sbank91p
+011000             MOVE '0002' TO ABEND-CODE                            sbank91p
+011100             MOVE SPACES TO ABEND-REASON                          sbank91p
+011200         COPY CABENDPO.                                           sbank91p
+011300     END-EVALUATE.                                                sbank91p
+011400                                                                  sbank91p
+011500* Call the appropriate routine to handle the business logic       sbank91p
+011600     IF BANK-MAP-FUNCTION-GET                                     sbank91p
+011700           EXEC CICS LINK PROGRAM(WS-BUSINESS-LOGIC-PGM)          sbank91p
+011800                                     COMMAREA(WS-BANK-DATA)       sbank91p
+011900                                     LENGTH(LENGTH OF WS-BANK-DAT sbank91p
+012000           END-EXEC                                               sbank91p
+012100     END-IF.                                                      sbank91p
+012200                                                                  sbank91p
+012300***************************************************************** sbank91p
+012400* Now we have to have finished and can return to our invoker.   * sbank91p
+012500***************************************************************** sbank91p
+012600* Now return to CICS                                              sbank91p
+012700     MOVE WS-BANK-DATA-AREAS (1:LENGTH OF WS-BANK-DATA-AREAS)     sbank91p
+012800         TO DFHCOMMAREA (1:WS-SAVED-EIBCALEN).                    sbank91p
+012900     EXEC CICS                                                    sbank91p
+013000               RETURN                                             sbank91p
+013100     END-EXEC.                                                    sbank91p
+013200     GOBACK.                                                      sbank91p
+013300                                                                  sbank91p
+013400***************************************************************** sbank91p
+013500* Screen processing for MBANK91                                 * sbank91p
+013600*---------------------------------------------------------------- sbank91p
+013700* Retrieve data from screen and format it                       * sbank91p
+013800***************************************************************** sbank91p
+013900 SCREEN91-READ.                                                   sbank91p
+014000     MOVE 'BBANK91P' TO WS-BUSINESS-LOGIC-PGM.                    sbank91p
+014100     IF BANK-AID-CLEAR                                            sbank91p
+014200           SET BANK-AID-PFK03 TO TRUE                             sbank91p
+014300           GO TO SCREEN91-READ-EXIT                               sbank91p
+014400     END-IF.                                                      sbank91p
+014500     IF BANK-ENV-CICS                                             sbank91p
+014600           GO TO SCREEN91-READ-CICS                               sbank91p
+014700     ELSE                                                         sbank91p
+014800           GO TO SCREEN91-READ-INET                               sbank91p
+014900     END-IF.                                                      sbank91p
+015000                                                                  sbank91p
+015100 SCREEN91-READ-CICS.                                              sbank91p
+015200     IF BANK-HELP-INACTIVE                                        sbank91p
+015300           EXEC CICS RECEIVE MAP('BANK91A')                       sbank91p
+015400                                          MAPSET('MBANK91')       sbank91p
+015500           END-EXEC                                               sbank91p
+015600     ELSE                                                         sbank91p
+015700           EXEC CICS RECEIVE MAP('HELP91A')                       sbank91p
+015800                                          MAPSET('MBANK91')       sbank91p
+015900           END-EXEC                                               sbank91p
+016000           GO TO SCREEN91-READ-EXIT                               sbank91p
+016100     END-IF.                                                      sbank91p
+016200                                                                  sbank91p
+016300     IF OPTNOL IN BANK91AI IS EQUAL TO 0                          sbank91p
+016400           MOVE SPACES TO OPTNOI IN BANK91AI                      sbank91p
+016500     END-IF.                                                      sbank91p
+016600     IF TRANOL IN BANK91AI IS EQUAL TO 0                          sbank91p
+016700           MOVE SPACES TO TRANOI IN BANK91AI                      sbank91p
+016800     END-IF.                                                      sbank91p
+016900     IF PROGOL IN BANK91AI IS EQUAL TO 0                          sbank91p
+017000           MOVE SPACES TO PROGOI IN BANK91AI                      sbank91p
+017100     END-IF.                                                      sbank91p
+017200     IF ACTVOL IN BANK91AI IS EQUAL TO 0                          sbank91p
+017300           MOVE SPACES TO ACTVOI IN BANK91AI                      sbank91p
+017400     END-IF.                                                      sbank91p
+017500     IF DESCOL IN BANK91AI IS EQUAL TO 0                          sbank91p
+017600           MOVE SPACES TO DESCOI IN BANK91AI                      sbank91p
+017700     END-IF.                                                      sbank91p
+017800                                                                  sbank91p
+017900     MOVE OPTNOI IN BANK91AI TO BANK-SCR91-OPTN-NO.               sbank91p
+018000     MOVE TRANOI IN BANK91AI TO BANK-SCR91-TRAN.                  sbank91p
+018100     MOVE PROGOI IN BANK91AI TO BANK-SCR91-PROG.                  sbank91p
+018200     MOVE ACTVOI IN BANK91AI TO BANK-SCR91-ACTIVE.                sbank91p
+018300     MOVE DESCOI IN BANK91AI TO BANK-SCR91-DESC.                  sbank91p
+018400                                                                  sbank91p
+018500     GO TO SCREEN91-READ-EXIT.                                    sbank91p
+018600                                                                  sbank91p
+018700 SCREEN91-READ-INET.                                              sbank91p
+018800     MOVE EXT-IP91-OPTNO TO BANK-SCR91-OPTN-NO.                   sbank91p
+018900     MOVE EXT-IP91-TRAN TO BANK-SCR91-TRAN.                       sbank91p
+019000     MOVE EXT-IP91-PROG TO BANK-SCR91-PROG.                       sbank91p
+019100     MOVE EXT-IP91-ACTV TO BANK-SCR91-ACTIVE.                     sbank91p
+019200     MOVE EXT-IP91-DESC TO BANK-SCR91-DESC.                       sbank91p
+019300     GO TO SCREEN91-READ-EXIT.                                    sbank91p
+019400                                                                  sbank91p
+019500 SCREEN91-READ-EXIT.                                              sbank91p
+019600     EXIT.                                                        sbank91p
+019700                                                                  sbank91p
+019800***************************************************************** sbank91p
+019900* Screen processing for SCREEN91 (BANK91/HELP91)                * sbank91p
+020000*---------------------------------------------------------------- sbank91p
+020100* Build the output screen and send it                           * sbank91p
+020200***************************************************************** sbank91p
+020300 SCREEN91-BUILD-AND-SEND.                                         sbank91p
+020400* Clear map area, get date & time and move to the map             sbank91p
+020500     MOVE LOW-VALUES TO BANK91AO.                                 sbank91p
+020600     MOVE EIBTIME TO DD-TIME-INPUT-N.                             sbank91p
+020700     MOVE EIBDATE TO DDI-DATA-YYDDD-YYDDD-N.                      sbank91p
+020800     SET DDI-YYDDD TO TRUE.                                       sbank91p
+020900     SET DDO-DD-MMM-YYYY TO TRUE.                                 sbank91p
+021000     PERFORM CALL-DATECONV THRU                                   sbank91p
+021100                   CALL-DATECONV-EXIT.                            sbank91p
+021200* Ensure the last map fields are correct                          sbank91p
+021300     IF BANK-HELP-ACTIVE                                          sbank91p
+021400           MOVE 'MBANK91' TO BANK-LAST-MAPSET                     sbank91p
+021500           MOVE 'HELP91A' TO BANK-LAST-MAP                        sbank91p
+021600     ELSE                                                         sbank91p
+021700           MOVE 'MBANK91' TO BANK-LAST-MAPSET                     sbank91p
+021800           MOVE 'BANK91A' TO BANK-LAST-MAP                        sbank91p
+021900     END-IF.                                                      sbank91p
+022000     IF BANK-ENV-CICS                                             sbank91p
+022100           GO TO SCREEN91-BUILD-AND-SEND-CICS                     sbank91p
+022200     ELSE                                                         sbank91p
+022300           GO TO SCREEN91-BUILD-AND-SEND-INET                     sbank91p
+022400     END-IF.                                                      sbank91p
+022500                                                                  sbank91p
+022600 SCREEN91-BUILD-AND-SEND-CICS.                                    sbank91p
+022700     IF BANK-LAST-MAP IS EQUAL TO 'BANK91A'                       sbank91p
+022800           GO TO BANK91-BUILD-AND-SEND-CICS                       sbank91p
+022900     END-IF.                                                      sbank91p
+023000     IF BANK-LAST-MAP IS EQUAL TO 'HELP91A'                       sbank91p
+023100           GO TO HELP91-BUILD-AND-SEND-CICS                       sbank91p
+023200     END-IF.                                                      sbank91p
+023300     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT.                         sbank91p
+023400     MOVE '0003' TO ABEND-CODE.                                   sbank91p
+023500     MOVE SPACES TO ABEND-REASON.                                 sbank91p
+023600 COPY CABENDPO.                                                   sbank91p
+023700     GOBACK.                                                      sbank91p
+023800                                                                  sbank91p
+023900 BANK91-BUILD-AND-SEND-CICS.                                      sbank91p
+024000 COPY CSCRNHP1 REPLACING ==<<SCRN>>== BY ==BANK91AO==.            sbank91p
+024100 COPY CVERSNP1 REPLACING ==<<SCRN>>== BY ==BANK91AO==.            sbank91p
+024200     MOVE WS-TRAN-ID TO TRANO IN BANK91AO.                        sbank91p
+024300     MOVE DD-TIME-OUTPUT TO TIMEO IN BANK91AO.                    sbank91p
+024400     MOVE DDO-DATA TO DATEO IN BANK91AO.                          sbank91p
+024500* Move in any error message                                       sbank91p
+024600     MOVE BANK-ERROR-MSG TO ERRMSGO IN BANK91AO.                  sbank91p
+024700* Move in screen specific fields                                  sbank91p
+024800     MOVE BANK-SCR91-OPTN-NO TO OPTNOO IN BANK91AO.               sbank91p
+024900     MOVE BANK-SCR91-TRAN TO TRANOO IN BANK91AO.                  sbank91p
+025000     MOVE BANK-SCR91-PROG TO PROGOO IN BANK91AO.                  sbank91p
+025100     MOVE BANK-SCR91-ACTIVE TO ACTVOO IN BANK91AO.                sbank91p
+025200     MOVE BANK-SCR91-DESC TO DESCOO IN BANK91AO.                  sbank91p
+025300* Turn colour off if required                                     sbank91p
+025400     IF COLOUR-OFF                                                sbank91p
+025500           MOVE DFHGREEN TO TXT01C IN BANK91AO                    sbank91p
+025600           MOVE DFHGREEN TO SCRNC IN BANK91AO                     sbank91p
+025700           MOVE DFHGREEN TO HEAD1C IN BANK91AO                    sbank91p
+025800           MOVE DFHGREEN TO DATEC IN BANK91AO                     sbank91p
+025900           MOVE DFHGREEN TO TXT02C IN BANK91AO                    sbank91p
+026000           MOVE DFHGREEN TO TRANC IN BANK91AO                     sbank91p
+026100           MOVE DFHGREEN TO HEAD2C IN BANK91AO                    sbank91p
+026200           MOVE DFHGREEN TO TIMEC IN BANK91AO                     sbank91p
+026300           MOVE DFHGREEN TO OPTNOC IN BANK91AO                    sbank91p
+026400           MOVE DFHGREEN TO TRANOC IN BANK91AO                    sbank91p
+026500           MOVE DFHGREEN TO PROGOC IN BANK91AO                    sbank91p
+026600           MOVE DFHGREEN TO ACTVOC IN BANK91AO                    sbank91p
+026700           MOVE DFHGREEN TO DESCOC IN BANK91AO                    sbank91p
+026800           MOVE DFHGREEN TO ERRMSGC IN BANK91AO                   sbank91p
+026900           MOVE DFHGREEN TO VERC IN BANK91AO                      sbank91p
+027000     END-IF.                                                      sbank91p
+027100                                                                  sbank91p
+027200     EXEC CICS SEND MAP('BANK91A')                                sbank91p
+027300                                   MAPSET('MBANK91')              sbank91p
+027400                                   ERASE                          sbank91p
+027500                                   FREEKB                         sbank91p
+027600     END-EXEC.                                                    sbank91p
+027700     GO TO SCREEN91-BUILD-AND-SEND-EXIT.                          sbank91p
+027800                                                                  sbank91p
+027900 HELP91-BUILD-AND-SEND-CICS.                                      sbank91p
+028000 COPY CSCRNHP2 REPLACING ==:OPTN:== BY ==BANK==                   sbank91p
+028100                                                 ==<<SCRN>>== BY  sbank91p
+028200                                                                  sbank91p
+028300     EXEC CICS SEND MAP('HELP91A')                                sbank91p
+028400                                   MAPSET('MBANK91')              sbank91p
+028500                                   ERASE                          sbank91p
+028600                                   FREEKB                         sbank91p
+028700     END-EXEC.                                                    sbank91p
+028800     GO TO SCREEN91-BUILD-AND-SEND-EXIT.                          sbank91p
+028900                                                                  sbank91p
+029000 SCREEN91-BUILD-AND-SEND-INET.                                    sbank91p
+029100     MOVE SPACES TO EXT-OP-DATA.                                  sbank91p
+029200     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              sbank91p
+029300     MOVE DDO-DATA TO EXT-OP-DATE.                                sbank91p
+029400     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          sbank91p
+029450     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   sbank91p
+029500     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         sbank91p
+029600     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          sbank91p
+029700     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          sbank91p
+029800     CALL 'SVERSONP' USING SCREEN-TITLES.                         sbank91p
+029900     MOVE VERSION TO EXT-OP-VERSION.                              sbank91p
+030000* Move in screen name                                             sbank91p
+030100     MOVE 'BANK91' TO EXT-OP-SCREEN.                              sbank91p
+030200* Move in userid and any error message                            sbank91p
+030300     MOVE BANK-ERROR-MSG TO EXT-OP-ERR-MSG.                       sbank91p
+030400     MOVE BANK-USERID TO EXT-OP-USERID.                           sbank91p
+030500     MOVE BANK-USERID-NAME TO EXT-OP-NAME.                        sbank91p
+030600* Move in screen specific fields                                  sbank91p
+030700     MOVE BANK-SCR91-OPTN-NO TO EXT-OP91-OPTNO.                   sbank91p
+030800     MOVE BANK-SCR91-TRAN TO EXT-OP91-TRAN.                       sbank91p
+030900     MOVE BANK-SCR91-PROG TO EXT-OP91-PROG.                       sbank91p
+031000     MOVE BANK-SCR91-ACTIVE TO EXT-OP91-ACTV.                     sbank91p
+031100     MOVE BANK-SCR91-DESC TO EXT-OP91-DESC.                       sbank91p
+031200     GO TO SCREEN91-BUILD-AND-SEND-EXIT.                          sbank91p
+031300                                                                  sbank91p
+031400 SCREEN91-BUILD-AND-SEND-EXIT.                                    sbank91p
+031500     EXIT.                                                        sbank91p
+031600                                                                  sbank91p
+031700***************************************************************** sbank91p
+031800* Call common routine to perform date conversions               * sbank91p
+031900***************************************************************** sbank91p
+032000 CALL-DATECONV.                                                   sbank91p
+032100     MOVE BANK-ENV TO DD-ENV.                                     sbank91p
+032200     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           sbank91p
+032300     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            sbank91p
+032400 CALL-DATECONV-EXIT.                                              sbank91p
+032500     EXIT.                                                        sbank91p
+032600                                                                  sbank91p
+032700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     sbank91p

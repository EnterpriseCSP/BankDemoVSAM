@@ -62,6 +62,8 @@
 006000 COPY DFHBMSCA.                                                   sbank70p
 006100                                                                  sbank70p
 006200 COPY CABENDD.                                                    sbank70p
+006210 01  WS-TRACE-DATA.                                               sbank70p
+006220 COPY CBANKD16.                                                   sbank70p
 006300                                                                  sbank70p
 006400 LINKAGE SECTION.                                                 sbank70p
 006500 01  DFHCOMMAREA.                                                 sbank70p
@@ -253,6 +255,7 @@
 025100     MOVE BANK-SCR70-RATE TO RATEO IN BANK70AO.                   sbank70p
 025200     MOVE BANK-SCR70-TERM TO TERMO IN BANK70AO.                   sbank70p
 025300     MOVE BANK-SCR70-PAYMENT TO PAYMENTO IN BANK70AO.             sbank70p
+025320     MOVE BANK-SCR70-LOAN-ID TO LOANIDO IN BANK70AO.              sbank70p
 025400* Turn colour off if required                                     sbank70p
 025500     IF COLOUR-OFF                                                sbank70p
 025600        MOVE DFHGREEN TO TXT01C IN BANK70AO                       sbank70p
@@ -306,6 +309,7 @@
 030400     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              sbank70p
 030500     MOVE DDO-DATA TO EXT-OP-DATE.                                sbank70p
 030600     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          sbank70p
+030650     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   sbank70p
 030700     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         sbank70p
 030800     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          sbank70p
 030900     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          sbank70p

@@ -0,0 +1,293 @@
+000100******************************************************************SOVRD01P
+000200*                                                                *SOVRD01P
+000300*    Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   *SOVRD01P
+000400*    This demonstration program is provided for use by users     *SOVRD01P
+000500*    of Micro Focus products and may be used, modified and       *SOVRD01P
+000600*    distributed as part of your application provided that       *SOVRD01P
+000700*    you properly acknowledge the copyright of Micro Focus       *SOVRD01P
+000800*    in this material.                                           *SOVRD01P
+000900*                                                                *SOVRD01P
+001000******************************************************************SOVRD01P
+001100                                                                  SOVRD01P
+001200******************************************************************SOVRD01P
+001300*  Program:     SOVRD01P.CBL (CICS Version)                      *SOVRD01P
+001400*  Layer:       Screen handling                                  *SOVRD01P
+001500*  Function:    Supervisor review of the loan override hold      *SOVRD01P
+001600*               queue (file BNKLNOVR, via DBANK20P) - browse     *SOVRD01P
+001700*               pending entries, view the old/new terms for one  *SOVRD01P
+001800*               in full, then approve (which originates the loan *SOVRD01P
+001900*               at the overridden terms via DBANKLNP) or reject. *SOVRD01P
+002000******************************************************************SOVRD01P
+002100                                                                  SOVRD01P
+002200 IDENTIFICATION DIVISION.                                         SOVRD01P
+002300 PROGRAM-ID.                                                      SOVRD01P
+002400     SOVRD01P.                                                    SOVRD01P
+002500 DATE-WRITTEN.                                                    SOVRD01P
+002600     August 2026.                                                 SOVRD01P
+002700 DATE-COMPILED.                                                   SOVRD01P
+002800     Today.                                                       SOVRD01P
+002900                                                                  SOVRD01P
+003000 ENVIRONMENT DIVISION.                                            SOVRD01P
+003100                                                                  SOVRD01P
+003200 DATA DIVISION.                                                   SOVRD01P
+003300 WORKING-STORAGE SECTION.                                         SOVRD01P
+003400 01  WS-MISC-STORAGE.                                             SOVRD01P
+003500  05  WS-PROGRAM-ID                         PIC X(8)              SOVRD01P
+003600           VALUE 'SOVRD01P'.                                      SOVRD01P
+003700  05  WS-RESP                               PIC S9(8) COMP.       SOVRD01P
+003800  05  WS-REVIEW-USERID                      PIC X(8).             SOVRD01P
+003900                                                                  SOVRD01P
+004000 01  WS-COMMAREA.                                                 SOVRD01P
+004100 COPY CBANKD20.                                                   SOVRD01P
+004200                                                                  SOVRD01P
+004300 01  WS-LOAN-DATA.                                                SOVRD01P
+004400 COPY CBANKDLN.                                                   SOVRD01P
+004500                                                                  SOVRD01P
+004600 COPY DFHAID.                                                     SOVRD01P
+004700                                                                  SOVRD01P
+004800 COPY DFHBMSCA.                                                   SOVRD01P
+004900                                                                  SOVRD01P
+005000 COPY CABENDD.                                                    SOVRD01P
+005100                                                                  SOVRD01P
+005200 LINKAGE SECTION.                                                 SOVRD01P
+005300 01  DFHCOMMAREA.                                                 SOVRD01P
+005400  05  LK-PAGE-ANCHOR-LOW                   PIC X(26).             SOVRD01P
+005500  05  LK-PAGE-ANCHOR-HIGH                  PIC X(26).             SOVRD01P
+005600  05  LK-PAGING-STATUS                     PIC X(1).              SOVRD01P
+005700   88  LK-PAGING-OFF                      VALUE SPACE.            SOVRD01P
+005800   88  LK-PAGING-FIRST                    VALUE '1'.              SOVRD01P
+005900   88  LK-PAGING-MIDDLE                   VALUE '2'.              SOVRD01P
+006000   88  LK-PAGING-LAST                     VALUE '3'.              SOVRD01P
+006100                                                                  SOVRD01P
+006200 PROCEDURE DIVISION.                                              SOVRD01P
+006300******************************************************************SOVRD01P
+006400*  First time in this pseudo-conversation - clear down paging    *SOVRD01P
+006500*  and show the first page of pending entries                    *SOVRD01P
+006600******************************************************************SOVRD01P
+006700     IF EIBCALEN IS EQUAL TO 0                                    SOVRD01P
+006800       SET LK-PAGING-OFF TO TRUE                                  SOVRD01P
+006900       SET CD20-START-EQUAL TO TRUE                               SOVRD01P
+007000       PERFORM BROWSE-AND-SEND THRU                               SOVRD01P
+007100               BROWSE-AND-SEND-EXIT                               SOVRD01P
+007200       GO TO COMMON-RETURN                                        SOVRD01P
+007300     END-IF.                                                      SOVRD01P
+007400                                                                  SOVRD01P
+007500     EXEC CICS RECEIVE MAP('OVRD01A')                             SOVRD01P
+007600                MAPSET('MOVRD01')                                 SOVRD01P
+007700                RESP(WS-RESP)                                     SOVRD01P
+007800     END-EXEC.                                                    SOVRD01P
+007900                                                                  SOVRD01P
+008000******************************************************************SOVRD01P
+008100*  PF3 exits, PF7/PF8 page the pending list back/forward, PF5    *SOVRD01P
+008200*  shows the full detail of the entry keyed in SELTSI, PF6       *SOVRD01P
+008300*  approves it (and originates the loan), PF9 rejects it, and    *SOVRD01P
+008400*  Enter refreshes the first page of the pending list            *SOVRD01P
+008500******************************************************************SOVRD01P
+008600     EVALUATE TRUE                                                SOVRD01P
+008700       WHEN EIBAID IS EQUAL TO DFHPF3                             SOVRD01P
+008800         EXEC CICS RETURN END-EXEC                                SOVRD01P
+008900         GOBACK                                                   SOVRD01P
+009000       WHEN EIBAID IS EQUAL TO DFHPF7                             SOVRD01P
+009100         IF LK-PAGING-OFF OR LK-PAGING-FIRST                      SOVRD01P
+009200           MOVE 'Already at first page. Cannot page back.'        SOVRD01P
+009300             TO ERRMSGO IN OVRD01AO                               SOVRD01P
+009400         ELSE                                                     SOVRD01P
+009500           SET CD20-START-LOW TO TRUE                             SOVRD01P
+009600           PERFORM BROWSE-AND-SEND THRU                           SOVRD01P
+009700                   BROWSE-AND-SEND-EXIT                           SOVRD01P
+009800         END-IF                                                   SOVRD01P
+009900       WHEN EIBAID IS EQUAL TO DFHPF8                             SOVRD01P
+010000         IF LK-PAGING-OFF OR LK-PAGING-LAST                       SOVRD01P
+010100           MOVE 'Already at last page. Cannot page forward.'      SOVRD01P
+010200             TO ERRMSGO IN OVRD01AO                               SOVRD01P
+010300         ELSE                                                     SOVRD01P
+010400           SET CD20-START-HIGH TO TRUE                            SOVRD01P
+010500           PERFORM BROWSE-AND-SEND THRU                           SOVRD01P
+010600                   BROWSE-AND-SEND-EXIT                           SOVRD01P
+010700         END-IF                                                   SOVRD01P
+010800       WHEN EIBAID IS EQUAL TO DFHPF5                             SOVRD01P
+010900         PERFORM SHOW-DETAIL THRU                                 SOVRD01P
+011000                 SHOW-DETAIL-EXIT                                 SOVRD01P
+011100       WHEN EIBAID IS EQUAL TO DFHPF6                             SOVRD01P
+011200         PERFORM APPROVE-ENTRY THRU                               SOVRD01P
+011300                 APPROVE-ENTRY-EXIT                               SOVRD01P
+011400       WHEN EIBAID IS EQUAL TO DFHPF9                             SOVRD01P
+011500         PERFORM REJECT-ENTRY THRU                                SOVRD01P
+011600                 REJECT-ENTRY-EXIT                                SOVRD01P
+011700       WHEN OTHER                                                 SOVRD01P
+011800         SET LK-PAGING-OFF TO TRUE                                SOVRD01P
+011900         SET CD20-START-EQUAL TO TRUE                             SOVRD01P
+012000         PERFORM BROWSE-AND-SEND THRU                             SOVRD01P
+012100                 BROWSE-AND-SEND-EXIT                             SOVRD01P
+012200     END-EVALUATE.                                                SOVRD01P
+012300                                                                  SOVRD01P
+012400 COMMON-RETURN.                                                   SOVRD01P
+012500     EXEC CICS RETURN TRANSID(EIBTRNID)                           SOVRD01P
+012600                COMMAREA(DFHCOMMAREA)                             SOVRD01P
+012700                LENGTH(LENGTH OF DFHCOMMAREA)                     SOVRD01P
+012800     END-EXEC.                                                    SOVRD01P
+012900     GOBACK.                                                      SOVRD01P
+013000                                                                  SOVRD01P
+013100******************************************************************SOVRD01P
+013200*  Call DBANK20P to browse the pending hold queue entries in     *SOVRD01P
+013300*  the requested paging direction, then build and send the       *SOVRD01P
+013400*  screen                                                        *SOVRD01P
+013500******************************************************************SOVRD01P
+013600 BROWSE-AND-SEND.                                                 SOVRD01P
+013700     MOVE SPACES TO CD20-DATA.                                    SOVRD01P
+013800     SET CD20I-BROWSE-PENDING TO TRUE.                            SOVRD01P
+013900     IF CD20-START-LOW                                            SOVRD01P
+014000       MOVE LK-PAGE-ANCHOR-LOW TO CD20I-TIMESTAMP                 SOVRD01P
+014100     ELSE                                                         SOVRD01P
+014200       IF CD20-START-HIGH                                         SOVRD01P
+014300         MOVE LK-PAGE-ANCHOR-HIGH TO CD20I-TIMESTAMP              SOVRD01P
+014400       ELSE                                                       SOVRD01P
+014500         MOVE LOW-VALUES TO CD20I-TIMESTAMP                       SOVRD01P
+014600       END-IF                                                     SOVRD01P
+014700     END-IF.                                                      SOVRD01P
+014800 COPY CBANKX20.                                                   SOVRD01P
+014900     MOVE LOW-VALUES TO OVRD01AO.                                 SOVRD01P
+015000     MOVE CD20O-ENTRY-TIMESTAMP (1) TO LIST1TSO IN OVRD01AO.      SOVRD01P
+015100     MOVE CD20O-ENTRY-PID (1) TO LIST1PDO IN OVRD01AO.            SOVRD01P
+015200     MOVE CD20O-ENTRY-REASON (1) TO LIST1RSO IN OVRD01AO.         SOVRD01P
+015300     MOVE CD20O-ENTRY-TIMESTAMP (2) TO LIST2TSO IN OVRD01AO.      SOVRD01P
+015400     MOVE CD20O-ENTRY-PID (2) TO LIST2PDO IN OVRD01AO.            SOVRD01P
+015500     MOVE CD20O-ENTRY-REASON (2) TO LIST2RSO IN OVRD01AO.         SOVRD01P
+015600     MOVE CD20O-ENTRY-TIMESTAMP (3) TO LIST3TSO IN OVRD01AO.      SOVRD01P
+015700     MOVE CD20O-ENTRY-PID (3) TO LIST3PDO IN OVRD01AO.            SOVRD01P
+015800     MOVE CD20O-ENTRY-REASON (3) TO LIST3RSO IN OVRD01AO.         SOVRD01P
+015900     MOVE CD20O-ENTRY-TIMESTAMP (4) TO LIST4TSO IN OVRD01AO.      SOVRD01P
+016000     MOVE CD20O-ENTRY-PID (4) TO LIST4PDO IN OVRD01AO.            SOVRD01P
+016100     MOVE CD20O-ENTRY-REASON (4) TO LIST4RSO IN OVRD01AO.         SOVRD01P
+016200     IF CD20-IS-DATA OR CD20-IS-MORE-DATA                         SOVRD01P
+016300       MOVE CD20O-ENTRY-TIMESTAMP (1) TO LK-PAGE-ANCHOR-LOW       SOVRD01P
+016400       MOVE CD20O-ENTRY-TIMESTAMP (4) TO LK-PAGE-ANCHOR-HIGH      SOVRD01P
+016500       IF LK-PAGING-OFF                                           SOVRD01P
+016600         SET LK-PAGING-FIRST TO TRUE                              SOVRD01P
+016700       ELSE                                                       SOVRD01P
+016800         IF CD20-IS-MORE-DATA                                     SOVRD01P
+016900           SET LK-PAGING-MIDDLE TO TRUE                           SOVRD01P
+017000         ELSE                                                     SOVRD01P
+017100           SET LK-PAGING-LAST TO TRUE                             SOVRD01P
+017200         END-IF                                                   SOVRD01P
+017300       END-IF                                                     SOVRD01P
+017400       MOVE 'PF5=Detail PF6=Appr PF9=Reject PF7/8=Page PF3=Exit'  SOVRD01P
+017500         TO ERRMSGO IN OVRD01AO                                   SOVRD01P
+017600     ELSE                                                         SOVRD01P
+017700       MOVE 'No pending entries' TO ERRMSGO IN OVRD01AO           SOVRD01P
+017800     END-IF.                                                      SOVRD01P
+017900     EXEC CICS SEND MAP('OVRD01A')                                SOVRD01P
+018000                MAPSET('MOVRD01')                                 SOVRD01P
+018100                ERASE                                             SOVRD01P
+018200                FREEKB                                            SOVRD01P
+018300     END-EXEC.                                                    SOVRD01P
+018400 BROWSE-AND-SEND-EXIT.                                            SOVRD01P
+018500     EXIT.                                                        SOVRD01P
+018600                                                                  SOVRD01P
+018700******************************************************************SOVRD01P
+018800*  Read the full detail (old and new terms) of the entry keyed   *SOVRD01P
+018900*  in SELTSI and redisplay the screen with it filled in          *SOVRD01P
+019000******************************************************************SOVRD01P
+019100 SHOW-DETAIL.                                                     SOVRD01P
+019200     MOVE SPACES TO CD20-DATA.                                    SOVRD01P
+019300     SET CD20I-READ TO TRUE.                                      SOVRD01P
+019400     MOVE SELTSI IN OVRD01AI TO CD20I-TIMESTAMP.                  SOVRD01P
+019500 COPY CBANKX20.                                                   SOVRD01P
+019600     MOVE LOW-VALUES TO OVRD01AO.                                 SOVRD01P
+019700     IF CD20O-OK                                                  SOVRD01P
+019800       MOVE CD20O-TIMESTAMP TO SELTSO IN OVRD01AO                 SOVRD01P
+019900       MOVE CD20O-PID TO PIDO IN OVRD01AO                         SOVRD01P
+020000       MOVE CD20O-SUBMIT-USERID TO SUBUSRO IN OVRD01AO            SOVRD01P
+020100       MOVE CD20O-OLD-PRINCIPAL TO OLDPRNO IN OVRD01AO            SOVRD01P
+020200       MOVE CD20O-OLD-RATE TO OLDRATO IN OVRD01AO                 SOVRD01P
+020300       MOVE CD20O-OLD-TERM TO OLDTRMO IN OVRD01AO                 SOVRD01P
+020400       MOVE CD20O-OLD-PAYMENT TO OLDPMTO IN OVRD01AO              SOVRD01P
+020500       MOVE CD20O-NEW-PRINCIPAL TO NEWPRNO IN OVRD01AO            SOVRD01P
+020600       MOVE CD20O-NEW-RATE TO NEWRATO IN OVRD01AO                 SOVRD01P
+020700       MOVE CD20O-NEW-TERM TO NEWTRMO IN OVRD01AO                 SOVRD01P
+020800       MOVE CD20O-NEW-PAYMENT TO NEWPMTO IN OVRD01AO              SOVRD01P
+020900       MOVE 'Detail shown - PF6=Approve PF9=Reject PF3=Exit'      SOVRD01P
+021000         TO ERRMSGO IN OVRD01AO                                   SOVRD01P
+021100     ELSE                                                         SOVRD01P
+021200       MOVE CD20O-MSG TO ERRMSGO IN OVRD01AO                      SOVRD01P
+021300     END-IF.                                                      SOVRD01P
+021400     EXEC CICS SEND MAP('OVRD01A')                                SOVRD01P
+021500                MAPSET('MOVRD01')                                 SOVRD01P
+021600                ERASE                                             SOVRD01P
+021700                FREEKB                                            SOVRD01P
+021800     END-EXEC.                                                    SOVRD01P
+021900 SHOW-DETAIL-EXIT.                                                SOVRD01P
+022000     EXIT.                                                        SOVRD01P
+022100                                                                  SOVRD01P
+022200******************************************************************SOVRD01P
+022300*  Approve the entry keyed in SELTSI - originate the loan at     *SOVRD01P
+022400*  the overridden terms via DBANKLNP (the same module the        *SOVRD01P
+022500*  ordinary, non-overridden path uses) and mark the hold queue   *SOVRD01P
+022600*  entry approved                                                *SOVRD01P
+022700******************************************************************SOVRD01P
+022800 APPROVE-ENTRY.                                                   SOVRD01P
+022900     MOVE SPACES TO CD20-DATA.                                    SOVRD01P
+023000     SET CD20I-READ TO TRUE.                                      SOVRD01P
+023100     MOVE SELTSI IN OVRD01AI TO CD20I-TIMESTAMP.                  SOVRD01P
+023200 COPY CBANKX20.                                                   SOVRD01P
+023300     MOVE LOW-VALUES TO OVRD01AO.                                 SOVRD01P
+023400     IF CD20O-OK                                                  SOVRD01P
+023500       MOVE SPACES TO CDLN-DATA                                   SOVRD01P
+023600       SET CDLNI-WRITE-LOAN TO TRUE                               SOVRD01P
+023700       MOVE CD20O-PID TO CDLNI-PID                                SOVRD01P
+023800       MOVE CD20O-NEW-PRINCIPAL TO CDLNI-PRINCIPAL                SOVRD01P
+023900       MOVE CD20O-NEW-RATE TO CDLNI-RATE                          SOVRD01P
+024000       MOVE CD20O-NEW-TERM TO CDLNI-TERM                          SOVRD01P
+024100       MOVE CD20O-NEW-PAYMENT TO CDLNI-MONTHLY-PAYMENT            SOVRD01P
+024200 COPY CBANKXLN.                                                   SOVRD01P
+024300       MOVE SPACES TO CD20-DATA                                   SOVRD01P
+024400       SET CD20I-APPROVE TO TRUE                                  SOVRD01P
+024500       MOVE SELTSI IN OVRD01AI TO CD20I-TIMESTAMP                 SOVRD01P
+024600       MOVE EIBOPID TO WS-REVIEW-USERID                           SOVRD01P
+024700       MOVE WS-REVIEW-USERID TO CD20I-REVIEW-USERID               SOVRD01P
+024800 COPY CBANKX20.                                                   SOVRD01P
+024900       MOVE LOW-VALUES TO OVRD01AO                                SOVRD01P
+025000       IF CDLNO-OK                                                SOVRD01P
+025100         MOVE 'Override approved - loan originated'               SOVRD01P
+025200           TO ERRMSGO IN OVRD01AO                                 SOVRD01P
+025300       ELSE                                                       SOVRD01P
+025400         MOVE 'Approved but unable to originate loan'             SOVRD01P
+025500           TO ERRMSGO IN OVRD01AO                                 SOVRD01P
+025600       END-IF                                                     SOVRD01P
+025700     ELSE                                                         SOVRD01P
+025800       MOVE CD20O-MSG TO ERRMSGO IN OVRD01AO                      SOVRD01P
+025900     END-IF.                                                      SOVRD01P
+026000     EXEC CICS SEND MAP('OVRD01A')                                SOVRD01P
+026100                MAPSET('MOVRD01')                                 SOVRD01P
+026200                ERASE                                             SOVRD01P
+026300                FREEKB                                            SOVRD01P
+026400     END-EXEC.                                                    SOVRD01P
+026500 APPROVE-ENTRY-EXIT.                                              SOVRD01P
+026600     EXIT.                                                        SOVRD01P
+026700                                                                  SOVRD01P
+026800******************************************************************SOVRD01P
+026900*  Reject the entry keyed in SELTSI - no loan is ever            *SOVRD01P
+027000*  originated, just mark the hold queue entry rejected           *SOVRD01P
+027100******************************************************************SOVRD01P
+027200 REJECT-ENTRY.                                                    SOVRD01P
+027300     MOVE SPACES TO CD20-DATA.                                    SOVRD01P
+027400     SET CD20I-REJECT TO TRUE.                                    SOVRD01P
+027500     MOVE SELTSI IN OVRD01AI TO CD20I-TIMESTAMP.                  SOVRD01P
+027600     MOVE EIBOPID TO WS-REVIEW-USERID.                            SOVRD01P
+027700     MOVE WS-REVIEW-USERID TO CD20I-REVIEW-USERID.                SOVRD01P
+027800 COPY CBANKX20.                                                   SOVRD01P
+027900     MOVE LOW-VALUES TO OVRD01AO.                                 SOVRD01P
+028000     IF CD20O-OK                                                  SOVRD01P
+028100       MOVE 'Override rejected' TO ERRMSGO IN OVRD01AO            SOVRD01P
+028200     ELSE                                                         SOVRD01P
+028300       MOVE CD20O-MSG TO ERRMSGO IN OVRD01AO                      SOVRD01P
+028400     END-IF.                                                      SOVRD01P
+028500     EXEC CICS SEND MAP('OVRD01A')                                SOVRD01P
+028600                MAPSET('MOVRD01')                                 SOVRD01P
+028700                ERASE                                             SOVRD01P
+028800                FREEKB                                            SOVRD01P
+028900     END-EXEC.                                                    SOVRD01P
+029000 REJECT-ENTRY-EXIT.                                               SOVRD01P
+029100     EXIT.                                                        SOVRD01P
+029200                                                                  SOVRD01P
+029300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     SOVRD01P

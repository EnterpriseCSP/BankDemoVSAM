@@ -86,7 +86,23 @@
 008600***************************************************************** dbank11p
 008700     MOVE SPACES TO CD11O-DATA.                                   dbank11p
 008800                                                                  dbank11p
-008900***************************************************************** dbank11p
+008810***************************************************************** dbank11p
+008820* See if we have a read or write request and react accordingly  * dbank11p
+008830***************************************************************** dbank11p
+008840     EVALUATE TRUE                                                dbank11p
+008850       WHEN CD11I-WRITE                                           dbank11p
+008860         PERFORM WRITE-PROCESSING THRU                            dbank11p
+008870                 WRITE-PROCESSING-EXIT                            dbank11p
+008880         GO TO FINISH                                             dbank11p
+008881       WHEN CD11I-WRITE-ATM                                       dbank11p
+008882         PERFORM WRITE-ATM-PROCESSING THRU                        dbank11p
+008883                 WRITE-ATM-PROCESSING-EXIT                        dbank11p
+008884         GO TO FINISH                                             dbank11p
+008890       WHEN OTHER                                                 dbank11p
+008900         CONTINUE                                                 dbank11p
+008910     END-EVALUATE.                                                dbank11p
+008920                                                                  dbank11p
+008930***************************************************************** dbank11p
 009000* Now attempt to get the requested record                       * dbank11p
 009100***************************************************************** dbank11p
 009200     MOVE CD11I-ACCNO TO WS-BNKACC-RID.                           dbank11p
@@ -132,6 +148,12 @@
 013200     MOVE BAC-REC-RP3-PID TO CD11O-RP3PID.                        dbank11p
 013300     MOVE BAC-REC-RP3-ACCNO TO CD11O-RP3ACC.                      dbank11p
 013400     MOVE BAC-REC-RP3-LAST-PAY TO CD11O-RP3DTE.                   dbank11p
+013402     IF BAC-REC-OD-LIMIT IS NOT NUMERIC                           dbank11p
+013404        MOVE ZERO TO BAC-REC-OD-LIMIT                             dbank11p
+013406     END-IF.                                                      dbank11p
+013420     MOVE BAC-REC-OD-LIMIT TO CD11O-ODLIM-N.                      dbank11p
+013440     MOVE BAC-REC-CURR-CODE TO CD11O-CURR-CODE.                   dbank11p
+013460     MOVE BAC-REC-STATUS TO CD11O-STATUS.                         dbank11p
 013500                                                                  dbank11p
 013600***************************************************************** dbank11p
 013700* Check for transactions                                        * dbank11p
@@ -192,4 +214,117 @@
 019200          TO WS-TRANS-EDIT-X(LENGTH OF WS-TRANS-EDIT-X:1)         dbank11p
 019300        GO TO TRANS-LEFT-JUST.                                    dbank11p
 019400                                                                  dbank11p
-019500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank11p
+019410***************************************************************** dbank11p
+019420* Write request - maintain the standing-order (RP1/RP2/RP3)     * dbank11p
+019430* recurring payment slots on the account record                *  dbank11p
+019440***************************************************************** dbank11p
+019450 WRITE-PROCESSING.                                                dbank11p
+019460                                                                  dbank11p
+019470***************************************************************** dbank11p
+019480* Now attempt to get the account record for update              * dbank11p
+019490***************************************************************** dbank11p
+019500     MOVE CD11I-ACCNO TO WS-BNKACC-RID.                           dbank11p
+019510     EXEC CICS READ FILE('BNKACC')                                dbank11p
+019520                    UPDATE                                        dbank11p
+019530                    INTO(WS-BNKACC-REC)                           dbank11p
+019540                    LENGTH(LENGTH OF WS-BNKACC-REC)               dbank11p
+019550                    RIDFLD(WS-BNKACC-RID)                         dbank11p
+019560                    RESP(WS-RESP)                                 dbank11p
+019570     END-EXEC.                                                    dbank11p
+019580                                                                  dbank11p
+019590***************************************************************** dbank11p
+019600* Did we get the record for update                              * dbank11p
+019610***************************************************************** dbank11p
+019620     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank11p
+019630        MOVE SPACES TO CD11O-ACCNO                                dbank11p
+019640        GO TO WRITE-PROCESSING-EXIT                               dbank11p
+019650     END-IF.                                                      dbank11p
+019660                                                                  dbank11p
+019670***************************************************************** dbank11p
+019680* Move in the new standing-order details and, since the slot's  * dbank11p
+019690* content has changed, clear the system-maintained last-paid   *  dbank11p
+019700* date so the next scheduled run does not use a stale value    *  dbank11p
+019710***************************************************************** dbank11p
+019720     MOVE CD11I-RP1DAY  TO BAC-REC-RP1-DAY.                       dbank11p
+019730     MOVE CD11I-RP1AMT-N TO BAC-REC-RP1-AMOUNT.                   dbank11p
+019740     MOVE CD11I-RP1PID  TO BAC-REC-RP1-PID.                       dbank11p
+019750     MOVE CD11I-RP1ACC  TO BAC-REC-RP1-ACCNO.                     dbank11p
+019760     MOVE SPACES        TO BAC-REC-RP1-LAST-PAY.                  dbank11p
+019770     MOVE CD11I-RP2DAY  TO BAC-REC-RP2-DAY.                       dbank11p
+019780     MOVE CD11I-RP2AMT-N TO BAC-REC-RP2-AMOUNT.                   dbank11p
+019790     MOVE CD11I-RP2PID  TO BAC-REC-RP2-PID.                       dbank11p
+019800     MOVE CD11I-RP2ACC  TO BAC-REC-RP2-ACCNO.                     dbank11p
+019810     MOVE SPACES        TO BAC-REC-RP2-LAST-PAY.                  dbank11p
+019820     MOVE CD11I-RP3DAY  TO BAC-REC-RP3-DAY.                       dbank11p
+019830     MOVE CD11I-RP3AMT-N TO BAC-REC-RP3-AMOUNT.                   dbank11p
+019840     MOVE CD11I-RP3PID  TO BAC-REC-RP3-PID.                       dbank11p
+019850     MOVE CD11I-RP3ACC  TO BAC-REC-RP3-ACCNO.                     dbank11p
+019860     MOVE SPACES        TO BAC-REC-RP3-LAST-PAY.                  dbank11p
+019870     EXEC CICS REWRITE FILE('BNKACC')                             dbank11p
+019880                       FROM(WS-BNKACC-REC)                        dbank11p
+019890                       LENGTH(LENGTH OF WS-BNKACC-REC)            dbank11p
+019900                       RESP(WS-RESP)                              dbank11p
+019910     END-EXEC.                                                    dbank11p
+019920                                                                  dbank11p
+019930***************************************************************** dbank11p
+019940* Did we update the record OK                                   * dbank11p
+019950***************************************************************** dbank11p
+019960     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank11p
+019970        MOVE CD11I-ACCNO TO CD11O-ACCNO                           dbank11p
+019980     ELSE                                                         dbank11p
+019990        MOVE SPACES TO CD11O-ACCNO                                dbank11p
+020000     END-IF.                                                      dbank11p
+020010                                                                  dbank11p
+020020 WRITE-PROCESSING-EXIT.                                           dbank11p
+020030     EXIT.                                                        dbank11p
+020040                                                                  dbank11p
+020042***************************************************************** dbank11p
+020044* Write request - maintain the ATM enablement/day-limit         * dbank11p
+020046* settings on the account record                                * dbank11p
+020048***************************************************************** dbank11p
+020050 WRITE-ATM-PROCESSING.                                            dbank11p
+020052                                                                  dbank11p
+020054***************************************************************** dbank11p
+020056* Now attempt to get the account record for update              * dbank11p
+020058***************************************************************** dbank11p
+020060     MOVE CD11I-ACCNO TO WS-BNKACC-RID.                           dbank11p
+020062     EXEC CICS READ FILE('BNKACC')                                dbank11p
+020064                    UPDATE                                        dbank11p
+020066                    INTO(WS-BNKACC-REC)                           dbank11p
+020068                    LENGTH(LENGTH OF WS-BNKACC-REC)               dbank11p
+020070                    RIDFLD(WS-BNKACC-RID)                         dbank11p
+020072                    RESP(WS-RESP)                                 dbank11p
+020074     END-EXEC.                                                    dbank11p
+020076                                                                  dbank11p
+020078***************************************************************** dbank11p
+020080* Did we get the record for update                              * dbank11p
+020082***************************************************************** dbank11p
+020084     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank11p
+020086        MOVE SPACES TO CD11O-ACCNO                                dbank11p
+020088        GO TO WRITE-ATM-PROCESSING-EXIT                           dbank11p
+020090     END-IF.                                                      dbank11p
+020092                                                                  dbank11p
+020094***************************************************************** dbank11p
+020096* Move in the new ATM enablement/limit and rewrite the record   * dbank11p
+020098***************************************************************** dbank11p
+020100     MOVE CD11I-ATM-ENABLED TO BAC-REC-ATM-ENABLED.               dbank11p
+020102     MOVE CD11I-ATM-LIM-N TO BAC-REC-ATM-DAY-LIMIT.               dbank11p
+020104     EXEC CICS REWRITE FILE('BNKACC')                             dbank11p
+020106                       FROM(WS-BNKACC-REC)                        dbank11p
+020108                       LENGTH(LENGTH OF WS-BNKACC-REC)            dbank11p
+020110                       RESP(WS-RESP)                              dbank11p
+020112     END-EXEC.                                                    dbank11p
+020114                                                                  dbank11p
+020116***************************************************************** dbank11p
+020118* Did we update the record OK                                   * dbank11p
+020120***************************************************************** dbank11p
+020122     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank11p
+020124        MOVE CD11I-ACCNO TO CD11O-ACCNO                           dbank11p
+020126     ELSE                                                         dbank11p
+020128        MOVE SPACES TO CD11O-ACCNO                                dbank11p
+020130     END-IF.                                                      dbank11p
+020132                                                                  dbank11p
+020134 WRITE-ATM-PROCESSING-EXIT.                                       dbank11p
+020136     EXIT.                                                        dbank11p
+020138                                                                  dbank11p
+020140* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank11p

@@ -194,6 +194,7 @@
 019400        MOVE BAC-REC-BALANCE TO CD51O-ACC-CURR-BAL                dbank51p
 019500        MOVE BAC-REC-LAST-STMT-DTE TO CD51O-ACC-LAST-STMT-DTE     dbank51p
 019600        MOVE BAC-REC-LAST-STMT-BAL TO CD51O-ACC-LAST-STMT-BAL     dbank51p
+019650        MOVE BAC-REC-STMT-CYCLE TO CD51O-STMT-CYCLE               dbank51p
 019700        IF BAC-REC-PID IS NOT EQUAL TO BCS-REC-PID                dbank51p
 019800           MOVE BAC-REC-PID TO BCS-REC-PID                        dbank51p
 019900           READ BNKCUST-FILE                                      dbank51p

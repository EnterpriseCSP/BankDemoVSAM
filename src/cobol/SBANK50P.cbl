@@ -62,6 +62,8 @@
 006000 COPY DFHBMSCA.                                                   sbank50p
 006100                                                                  sbank50p
 006200 COPY CABENDD.                                                    sbank50p
+006210 01  WS-TRACE-DATA.                                               sbank50p
+006220 COPY CBANKD16.                                                   sbank50p
 006300                                                                  sbank50p
 006400 LINKAGE SECTION.                                                 sbank50p
 006500 01  DFHCOMMAREA.                                                 sbank50p
@@ -172,6 +174,14 @@
 017000           MOVE LOW-VALUES TO BANK-SCR50-XFER                     sbank50p
 017100     END-IF.                                                      sbank50p
 017200                                                                  sbank50p
+017210    IF OTPL IN BANK50AI IS EQUAL TO 0                             sbank50p
+017220          MOVE LOW-VALUES TO BANK-SCR50-OTP                       sbank50p
+017230    ELSE                                                          sbank50p
+017240       MOVE OTPI IN BANK50AI TO BANK-SCR50-OTP                    sbank50p
+017250       IF BANK-SCR50-OTP IS EQUAL TO SPACES                       sbank50p
+017260          MOVE LOW-VALUES TO BANK-SCR50-OTP                       sbank50p
+017270    END-IF.                                                       sbank50p
+017280                                                                  sbank50p
 017300     IF FROM1L IN BANK50AI IS EQUAL TO 0                          sbank50p
 017400           MOVE LOW-VALUES TO BANK-SCR50-FRM1                     sbank50p
 017500     ELSE                                                         sbank50p
@@ -536,6 +546,7 @@
 053400     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              sbank50p
 053500     MOVE DDO-DATA TO EXT-OP-DATE.                                sbank50p
 053600     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          sbank50p
+053650     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   sbank50p
 053700     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         sbank50p
 053800     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          sbank50p
 053900     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          sbank50p

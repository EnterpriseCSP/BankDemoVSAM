@@ -232,6 +232,7 @@
 023200     MOVE SPACES TO CD11-DATA.                                    bbank35p
 023300* Set criteria for search to populate screen                      bbank35p
 023400     MOVE BANK-SCR35-ACC TO CD11I-ACCNO.                          bbank35p
+023450     SET CD11I-READ TO TRUE.                                      bbank35p
 023500* Now go get the data                                             bbank35p
 023600 COPY CBANKX11.                                                   bbank35p
 023700                                                                  bbank35p

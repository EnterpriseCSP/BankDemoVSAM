@@ -0,0 +1,150 @@
+000100******************************************************************dbank16p
+000200                                                                  dbank16p
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.  *  dbank16p
+000400*   This demonstration program is provided for use by users     * dbank16p
+000500*   of Micro Focus products and may be used, modified and       * dbank16p
+000600*   distributed as part of your application provided that       * dbank16p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank16p
+000800*   in this material.                                           * dbank16p
+000900                                                                  dbank16p
+001000******************************************************************dbank16p
+001100                                                                  dbank16p
+001200******************************************************************dbank16p
+001300* Program:     DBANK16P.CBL                                     * dbank16p
+001400* Function:    Maintain the activity-trace on/off control       * dbank16p
+001500*              switch (replaces CTRACE's always-on LINK)        * dbank16p
+001600*              VSAM Version                                     * dbank16p
+001700******************************************************************dbank16p
+001800                                                                  dbank16p
+001900 IDENTIFICATION DIVISION.                                         dbank16p
+002000 PROGRAM-ID.                                                      dbank16p
+002100     DBANK16P.                                                    dbank16p
+002200 DATE-WRITTEN.                                                    dbank16p
+002300     March 2011.                                                  dbank16p
+002400 DATE-COMPILED.                                                   dbank16p
+002500     Today.                                                       dbank16p
+002600                                                                  dbank16p
+002700 ENVIRONMENT DIVISION.                                            dbank16p
+002800                                                                  dbank16p
+002900 DATA DIVISION.                                                   dbank16p
+003000                                                                  dbank16p
+003100 WORKING-STORAGE SECTION.                                         dbank16p
+003200 01  WS-MISC-STORAGE.                                             dbank16p
+003300   05  WS-PROGRAM-ID                         PIC X(8)             dbank16p
+003400       VALUE 'DBANK16P'.                                          dbank16p
+003500   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank16p
+003600   05  WS-RESP                               PIC S9(8) COMP.      dbank16p
+003700   05  WS-BNKTRCF-RID                        PIC X(8).            dbank16p
+003800                                                                  dbank16p
+003900 01  WS-BNKTRCF-REC.                                              dbank16p
+004000 COPY CBANKVTC.                                                   dbank16p
+004100                                                                  dbank16p
+004200 01  WS-COMMAREA.                                                 dbank16p
+004300 COPY CBANKD16.                                                   dbank16p
+004400                                                                  dbank16p
+004500 COPY CABENDD.                                                    dbank16p
+004600                                                                  dbank16p
+004700 LINKAGE SECTION.                                                 dbank16p
+004800 01  DFHCOMMAREA.                                                 dbank16p
+004900   05  LK-COMMAREA                           PIC X(1)             dbank16p
+005000       OCCURS 1 TO 4096 TIMES                                     dbank16p
+005100         DEPENDING ON WS-COMMAREA-LENGTH.                         dbank16p
+005200                                                                  dbank16p
+005300 COPY CENTRY.                                                     dbank16p
+005400******************************************************************dbank16p
+005500* Move the passed data to our area                              * dbank16p
+005600******************************************************************dbank16p
+005700     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank16p
+005800     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank16p
+005900                                                                  dbank16p
+006000******************************************************************dbank16p
+006100* Initialize our output area                                    * dbank16p
+006200******************************************************************dbank16p
+006300     MOVE SPACES TO CD16O-DATA.                                   dbank16p
+006400     SET CD16O-OK TO TRUE.                                        dbank16p
+006500                                                                  dbank16p
+006600******************************************************************dbank16p
+006700* See what kind of request we have and react accordingly       *  dbank16p
+006800******************************************************************dbank16p
+006900     EVALUATE TRUE                                                dbank16p
+007000       WHEN CD16I-READ                                            dbank16p
+007100         PERFORM READ-PROCESSING THRU                             dbank16p
+007200             READ-PROCESSING-EXIT                                 dbank16p
+007300       WHEN CD16I-WRITE                                           dbank16p
+007400         PERFORM WRITE-PROCESSING THRU                            dbank16p
+007500             WRITE-PROCESSING-EXIT                                dbank16p
+007600       WHEN OTHER                                                 dbank16p
+007700         SET CD16O-ERROR TO TRUE                                  dbank16p
+007800     END-EVALUATE.                                                dbank16p
+007900                                                                  dbank16p
+008000******************************************************************dbank16p
+008100* Move the result back to the callers area                     *  dbank16p
+008200******************************************************************dbank16p
+008300     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank16p
+008400                                                                  dbank16p
+008500******************************************************************dbank16p
+008600* Return to our caller                                          * dbank16p
+008700******************************************************************dbank16p
+008800 COPY CRETURN.                                                    dbank16p
+008900                                                                  dbank16p
+009000******************************************************************dbank16p
+009100* Read request - return the current trace on/off setting; if   *  dbank16p
+009200* the control record has never been written default to         *  dbank16p
+009300* enabled, preserving today's always-on behaviour until         * dbank16p
+009400* someone explicitly turns tracing off                          * dbank16p
+009500******************************************************************dbank16p
+009600 READ-PROCESSING.                                                 dbank16p
+009700     MOVE 'TRACE   ' TO WS-BNKTRCF-RID.                           dbank16p
+009800     EXEC CICS READ FILE('BNKTRCF')                               dbank16p
+009900                    INTO(WS-BNKTRCF-REC)                          dbank16p
+010000                    LENGTH(LENGTH OF WS-BNKTRCF-REC)              dbank16p
+010100                    RIDFLD(WS-BNKTRCF-RID)                        dbank16p
+010200                    RESP(WS-RESP)                                 dbank16p
+010300     END-EXEC.                                                    dbank16p
+010400     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank16p
+010500        MOVE 'Y' TO CD16O-ENABLED                                 dbank16p
+010600        GO TO READ-PROCESSING-EXIT                                dbank16p
+010700     END-IF.                                                      dbank16p
+010800     MOVE TRC-REC-ENABLED TO CD16O-ENABLED.                       dbank16p
+010900 READ-PROCESSING-EXIT.                                            dbank16p
+011000     EXIT.                                                        dbank16p
+011100                                                                  dbank16p
+011200******************************************************************dbank16p
+011300* Write request - add or update the trace control record      *   dbank16p
+011400* (this is what a load-test setup script/batch toggle calls)   *  dbank16p
+011500******************************************************************dbank16p
+011600 WRITE-PROCESSING.                                                dbank16p
+011700     MOVE 'TRACE   ' TO WS-BNKTRCF-RID.                           dbank16p
+011800     EXEC CICS READ FILE('BNKTRCF')                               dbank16p
+011900                    UPDATE                                        dbank16p
+012000                    INTO(WS-BNKTRCF-REC)                          dbank16p
+012100                    LENGTH(LENGTH OF WS-BNKTRCF-REC)              dbank16p
+012200                    RIDFLD(WS-BNKTRCF-RID)                        dbank16p
+012300                    RESP(WS-RESP)                                 dbank16p
+012400     END-EXEC.                                                    dbank16p
+012500     IF WS-RESP IS EQUAL TO DFHRESP(NOTFND)                       dbank16p
+012600        MOVE SPACES TO WS-BNKTRCF-REC                             dbank16p
+012700        MOVE 'TRACE   ' TO TRC-REC-ID                             dbank16p
+012800        MOVE CD16I-ENABLED TO TRC-REC-ENABLED                     dbank16p
+012900        EXEC CICS WRITE FILE('BNKTRCF')                           dbank16p
+013000                        FROM(WS-BNKTRCF-REC)                      dbank16p
+013100                        LENGTH(LENGTH OF WS-BNKTRCF-REC)          dbank16p
+013200                        RIDFLD(WS-BNKTRCF-RID)                    dbank16p
+013300                        RESP(WS-RESP)                             dbank16p
+013400        END-EXEC                                                  dbank16p
+013500        GO TO WRITE-PROCESSING-EXIT                               dbank16p
+013600     END-IF.                                                      dbank16p
+013700     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank16p
+013800        SET CD16O-ERROR TO TRUE                                   dbank16p
+013900        GO TO WRITE-PROCESSING-EXIT                               dbank16p
+014000     END-IF.                                                      dbank16p
+014100     MOVE CD16I-ENABLED TO TRC-REC-ENABLED.                       dbank16p
+014200     EXEC CICS REWRITE FILE('BNKTRCF')                            dbank16p
+014300                     FROM(WS-BNKTRCF-REC)                         dbank16p
+014400                     LENGTH(LENGTH OF WS-BNKTRCF-REC)             dbank16p
+014500                     RESP(WS-RESP)                                dbank16p
+014600     END-EXEC.                                                    dbank16p
+014700 WRITE-PROCESSING-EXIT.                                           dbank16p
+014800     EXIT.                                                        dbank16p
+014900                                                                  dbank16p
+015000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank16p

@@ -0,0 +1,493 @@
+000100******************************************************************ZBNKTXB1
+000200*                                                                 ZBNKTXB1
+000300* Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.       ZBNKTXB1
+000400* This demonstration program is provided for use by users         ZBNKTXB1
+000500* of Micro Focus products and may be used, modified and           ZBNKTXB1
+000600* distributed as part of your application provided that           ZBNKTXB1
+000700* you properly acknowledge the copyright of Micro Focus           ZBNKTXB1
+000800* in this material.                                               ZBNKTXB1
+000900*                                                                 ZBNKTXB1
+001000******************************************************************ZBNKTXB1
+001100                                                                  ZBNKTXB1
+001200******************************************************************ZBNKTXB1
+001300* Program:     ZBNKTXB1.CBL                                       ZBNKTXB1
+001400* Function:    Transaction-type/channel breakdown report.         ZBNKTXB1
+001500*              Scans BNKTXN-FILE sequentially, in                 ZBNKTXB1
+001600*              BTX-REC-TIMESTAMP order, the way ZBNKTRC1          ZBNKTXB1
+001700*              scans BNKTRLG-FILE, and accumulates a count        ZBNKTXB1
+001800*              and total BTX-REC-AMOUNT for each                  ZBNKTXB1
+001900*              BTX-REC-TYPE / BTX-REC-SUB-TYPE combination -      ZBNKTXB1
+002000*              the transaction type and the channel/leg it        ZBNKTXB1
+002100*              was posted through, e.g. the from-leg and          ZBNKTXB1
+002200*              to-leg of a transfer, an overdraft fee or an       ZBNKTXB1
+002300*              interest accrual.  An optional exec parm date      ZBNKTXB1
+002400*              range (LK-EXEC-PARM-DATA), the same                ZBNKTXB1
+002500*              YYYY-MM-DD form used elsewhere, restricts the      ZBNKTXB1
+002600*              breakdown to that period.                          ZBNKTXB1
+002700******************************************************************ZBNKTXB1
+002800                                                                  ZBNKTXB1
+002900 IDENTIFICATION DIVISION.                                         ZBNKTXB1
+003000 PROGRAM-ID.                                                      ZBNKTXB1
+003100     ZBNKTXB1.                                                    ZBNKTXB1
+003200 DATE-WRITTEN.                                                    ZBNKTXB1
+003300     August 2026.                                                 ZBNKTXB1
+003400 DATE-COMPILED.                                                   ZBNKTXB1
+003500     Today.                                                       ZBNKTXB1
+003600                                                                  ZBNKTXB1
+003700 ENVIRONMENT DIVISION.                                            ZBNKTXB1
+003800 INPUT-OUTPUT   SECTION.                                          ZBNKTXB1
+003900   FILE-CONTROL.                                                  ZBNKTXB1
+004000     SELECT BNKTXN-FILE                                           ZBNKTXB1
+004100           ASSIGN       TO BNKTXN                                 ZBNKTXB1
+004200           ORGANIZATION IS INDEXED                                ZBNKTXB1
+004300           ACCESS MODE  IS SEQUENTIAL                             ZBNKTXB1
+004400           RECORD KEY   IS BTX-REC-TIMESTAMP                      ZBNKTXB1
+004500           ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES       ZBNKTXB1
+004600           FILE STATUS  IS WS-BNKTXN-STATUS.                      ZBNKTXB1
+004700     SELECT PRINTOUT-FILE                                         ZBNKTXB1
+004800           ASSIGN       TO PRINTOUT                               ZBNKTXB1
+004900           ORGANIZATION IS SEQUENTIAL                             ZBNKTXB1
+005000           ACCESS MODE  IS SEQUENTIAL                             ZBNKTXB1
+005100           FILE STATUS  IS WS-PRINTOUT-STATUS.                    ZBNKTXB1
+005200                                                                  ZBNKTXB1
+005300 DATA DIVISION.                                                   ZBNKTXB1
+005400 FILE SECTION.                                                    ZBNKTXB1
+005500                                                                  ZBNKTXB1
+005600 FD  BNKTXN-FILE.                                                 ZBNKTXB1
+005700 01  BNKTXN-REC.                                                  ZBNKTXB1
+005800 COPY CBANKVTX.                                                   ZBNKTXB1
+005900                                                                  ZBNKTXB1
+006000 FD  PRINTOUT-FILE.                                               ZBNKTXB1
+006100 01  PRINTOUT-REC                        PIC X(121).              ZBNKTXB1
+006200                                                                  ZBNKTXB1
+006300 WORKING-STORAGE SECTION.                                         ZBNKTXB1
+006400 COPY CTIMERD.                                                    ZBNKTXB1
+006500                                                                  ZBNKTXB1
+006600 01  WS-MISC-STORAGE.                                             ZBNKTXB1
+006700   05  WS-PROGRAM-ID                     PIC X(8)                 ZBNKTXB1
+006800           VALUE 'ZBNKTXB1'.                                      ZBNKTXB1
+006900   05  WS-BNKTXN-STATUS.                                          ZBNKTXB1
+007000     10  WS-BNKTXN-STAT1                 PIC X(1).                ZBNKTXB1
+007100     10  WS-BNKTXN-STAT2                 PIC X(1).                ZBNKTXB1
+007200   05  WS-PRINTOUT-STATUS.                                        ZBNKTXB1
+007300     10  WS-PRINTOUT-STAT1               PIC X(1).                ZBNKTXB1
+007400     10  WS-PRINTOUT-STAT2               PIC X(1).                ZBNKTXB1
+007500   05  WS-IO-STATUS.                                              ZBNKTXB1
+007600     10  WS-IO-STAT1                     PIC X(1).                ZBNKTXB1
+007700     10  WS-IO-STAT2                     PIC X(1).                ZBNKTXB1
+007800   05  WS-TWO-BYTES.                                              ZBNKTXB1
+007900     10  WS-TWO-BYTES-LEFT               PIC X(1).                ZBNKTXB1
+008000     10  WS-TWO-BYTES-RIGHT              PIC X(1).                ZBNKTXB1
+008100   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 ZBNKTXB1
+008200           PIC 9(1) COMP.                                         ZBNKTXB1
+008300   05  WS-END-OF-FILE                     PIC X(3)                ZBNKTXB1
+008400           VALUE 'NO '.                                           ZBNKTXB1
+008500   05  WS-RECORDS-READ                    PIC 9(7)                ZBNKTXB1
+008600           VALUE ZERO.                                            ZBNKTXB1
+008700   05  WS-RECORDS-SKIPPED                 PIC 9(7)                ZBNKTXB1
+008800           VALUE ZERO.                                            ZBNKTXB1
+008900   05  WS-CONSOLE-MESSAGE                 PIC X(60).              ZBNKTXB1
+009000                                                                  ZBNKTXB1
+009100   05  WS-FILTER-DATE-FROM                PIC X(10).              ZBNKTXB1
+009200   05  WS-FILTER-DATE-TO                  PIC X(10).              ZBNKTXB1
+009300                                                                  ZBNKTXB1
+009400 01  WS-BREAKDOWN-COUNTERS.                                       ZBNKTXB1
+009500   05  WS-COUNT-TRANSFER-FROM             PIC 9(7)                ZBNKTXB1
+009600           VALUE ZERO.                                            ZBNKTXB1
+009700   05  WS-COUNT-TRANSFER-TO               PIC 9(7)                ZBNKTXB1
+009800           VALUE ZERO.                                            ZBNKTXB1
+009900   05  WS-COUNT-AUDIT-EVENT               PIC 9(7)                ZBNKTXB1
+010000           VALUE ZERO.                                            ZBNKTXB1
+010100   05  WS-COUNT-FEE                       PIC 9(7)                ZBNKTXB1
+010200           VALUE ZERO.                                            ZBNKTXB1
+010300   05  WS-COUNT-INTEREST                  PIC 9(7)                ZBNKTXB1
+010400           VALUE ZERO.                                            ZBNKTXB1
+010410   05  WS-COUNT-DORMANCY-MARKED           PIC 9(7)                ZBNKTXB1
+010420           VALUE ZERO.                                            ZBNKTXB1
+010430   05  WS-COUNT-DORMANT-FEE               PIC 9(7)                ZBNKTXB1
+010440           VALUE ZERO.                                            ZBNKTXB1
+010450   05  WS-COUNT-DORMANT-CLOSURE           PIC 9(7)                ZBNKTXB1
+010460           VALUE ZERO.                                            ZBNKTXB1
+010500   05  WS-COUNT-OTHER                     PIC 9(7)                ZBNKTXB1
+010600           VALUE ZERO.                                            ZBNKTXB1
+010700   05  WS-AMOUNT-TRANSFER-FROM            PIC S9(9)V99            ZBNKTXB1
+010800           COMP-3 VALUE ZERO.                                     ZBNKTXB1
+010900   05  WS-AMOUNT-TRANSFER-TO              PIC S9(9)V99            ZBNKTXB1
+011000           COMP-3 VALUE ZERO.                                     ZBNKTXB1
+011100   05  WS-AMOUNT-AUDIT-EVENT              PIC S9(9)V99            ZBNKTXB1
+011200           COMP-3 VALUE ZERO.                                     ZBNKTXB1
+011300   05  WS-AMOUNT-FEE                      PIC S9(9)V99            ZBNKTXB1
+011400           COMP-3 VALUE ZERO.                                     ZBNKTXB1
+011500   05  WS-AMOUNT-INTEREST                 PIC S9(9)V99            ZBNKTXB1
+011600           COMP-3 VALUE ZERO.                                     ZBNKTXB1
+011610   05  WS-AMOUNT-DORMANCY-MARKED          PIC S9(9)V99            ZBNKTXB1
+011620           COMP-3 VALUE ZERO.                                     ZBNKTXB1
+011630   05  WS-AMOUNT-DORMANT-FEE              PIC S9(9)V99            ZBNKTXB1
+011640           COMP-3 VALUE ZERO.                                     ZBNKTXB1
+011650   05  WS-AMOUNT-DORMANT-CLOSURE          PIC S9(9)V99            ZBNKTXB1
+011660           COMP-3 VALUE ZERO.                                     ZBNKTXB1
+011700   05  WS-AMOUNT-OTHER                    PIC S9(9)V99            ZBNKTXB1
+011800           COMP-3 VALUE ZERO.                                     ZBNKTXB1
+011900   05  WS-AMOUNT-GRAND-TOTAL               PIC S9(9)V99           ZBNKTXB1
+012000           COMP-3 VALUE ZERO.                                     ZBNKTXB1
+012100   05  WS-COUNT-GRAND-TOTAL                PIC 9(7)               ZBNKTXB1
+012200           VALUE ZERO.                                            ZBNKTXB1
+012300                                                                  ZBNKTXB1
+012400 01  WS-REPORT-LINES.                                             ZBNKTXB1
+012500   05  WS-LINE1.                                                  ZBNKTXB1
+012600     10  WS-LINE1-CC                     PIC X(1)                 ZBNKTXB1
+012700               VALUE '1'.                                         ZBNKTXB1
+012800     10  FILLER                          PIC X(20)                ZBNKTXB1
+012900               VALUE SPACES.                                      ZBNKTXB1
+013000     10  WS-LINE1-HEAD                   PIC X(40)                ZBNKTXB1
+013100               VALUE 'Transaction Type/Channel Breakdown'.        ZBNKTXB1
+013200   05  WS-LINE2.                                                  ZBNKTXB1
+013300     10  WS-LINE2-CC                     PIC X(1)                 ZBNKTXB1
+013400               VALUE ' '.                                         ZBNKTXB1
+013500     10  FILLER                          PIC X(10)                ZBNKTXB1
+013600               VALUE 'From: '.                                    ZBNKTXB1
+013700     10  WS-LINE2-DATE-FROM               PIC X(10).              ZBNKTXB1
+013800     10  FILLER                          PIC X(10)                ZBNKTXB1
+013900               VALUE '  To: '.                                    ZBNKTXB1
+014000     10  WS-LINE2-DATE-TO                 PIC X(10).              ZBNKTXB1
+014100   05  WS-LINE3.                                                  ZBNKTXB1
+014200     10  WS-LINE3-CC                     PIC X(1)                 ZBNKTXB1
+014300               VALUE '0'.                                         ZBNKTXB1
+014400     10  FILLER                          PIC X(24)                ZBNKTXB1
+014500               VALUE 'Type / Channel'.                            ZBNKTXB1
+014600     10  FILLER                          PIC X(14)                ZBNKTXB1
+014700               VALUE 'Count'.                                     ZBNKTXB1
+014800     10  FILLER                          PIC X(16)                ZBNKTXB1
+014900               VALUE 'Total Amount'.                              ZBNKTXB1
+015000   05  WS-LINE4.                                                  ZBNKTXB1
+015100     10  WS-LINE4-CC                     PIC X(1).                ZBNKTXB1
+015200     10  WS-LINE4-DESC                   PIC X(24).               ZBNKTXB1
+015300     10  WS-LINE4-COUNT                  PIC ZZZ,ZZ9.             ZBNKTXB1
+015400     10  FILLER                          PIC X(8)                 ZBNKTXB1
+015500               VALUE SPACES.                                      ZBNKTXB1
+015600     10  WS-LINE4-AMOUNT                 PIC Z,ZZZ,ZZ9.99-.       ZBNKTXB1
+015700   05  WS-LINE5.                                                  ZBNKTXB1
+015800     10  WS-LINE5-CC                     PIC X(1)                 ZBNKTXB1
+015900               VALUE '0'.                                         ZBNKTXB1
+016000     10  WS-LINE5-DESC                   PIC X(24)                ZBNKTXB1
+016100               VALUE 'Grand Total'.                               ZBNKTXB1
+016200     10  WS-LINE5-COUNT                  PIC ZZZ,ZZ9.             ZBNKTXB1
+016300     10  FILLER                          PIC X(8)                 ZBNKTXB1
+016400               VALUE SPACES.                                      ZBNKTXB1
+016500     10  WS-LINE5-AMOUNT                 PIC Z,ZZZ,ZZ9.99-.       ZBNKTXB1
+016600                                                                  ZBNKTXB1
+016700 LINKAGE SECTION.                                                 ZBNKTXB1
+016800 01  LK-EXEC-PARM.                                                ZBNKTXB1
+016900   05  LK-EXEC-PARM-LL                   PIC S9(4) COMP.          ZBNKTXB1
+017000   05  LK-EXEC-PARM-DATA.                                         ZBNKTXB1
+017100     10  LK-PARM-DATE-FROM               PIC X(10).               ZBNKTXB1
+017200     10  LK-PARM-DATE-TO                 PIC X(10).               ZBNKTXB1
+017300                                                                  ZBNKTXB1
+017400 PROCEDURE DIVISION USING LK-EXEC-PARM.                           ZBNKTXB1
+017500                                                                  ZBNKTXB1
+017600     PERFORM RUN-TIME.                                            ZBNKTXB1
+017700                                                                  ZBNKTXB1
+017800     MOVE 'Transaction type/channel breakdown starting'           ZBNKTXB1
+017900         TO WS-CONSOLE-MESSAGE.                                   ZBNKTXB1
+018000     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKTXB1
+018100                                                                  ZBNKTXB1
+018200     IF LK-EXEC-PARM-LL IS GREATER THAN ZERO                      ZBNKTXB1
+018300        MOVE LK-PARM-DATE-FROM TO WS-FILTER-DATE-FROM             ZBNKTXB1
+018400        MOVE LK-PARM-DATE-TO TO WS-FILTER-DATE-TO                 ZBNKTXB1
+018500     END-IF.                                                      ZBNKTXB1
+018600                                                                  ZBNKTXB1
+018700     PERFORM OPEN-FILES.                                          ZBNKTXB1
+018800     PERFORM PRINT-REPORT-HEADER.                                 ZBNKTXB1
+018900                                                                  ZBNKTXB1
+019000     PERFORM EXTRACT-GET.                                         ZBNKTXB1
+019100     PERFORM UNTIL WS-END-OF-FILE IS EQUAL TO 'YES'               ZBNKTXB1
+019200       PERFORM CHECK-FILTER-AND-ACCUMULATE                        ZBNKTXB1
+019300       PERFORM EXTRACT-GET                                        ZBNKTXB1
+019400     END-PERFORM.                                                 ZBNKTXB1
+019500                                                                  ZBNKTXB1
+019600     PERFORM PRINT-REPORT-DETAIL.                                 ZBNKTXB1
+019700     PERFORM CLOSE-FILES.                                         ZBNKTXB1
+019800                                                                  ZBNKTXB1
+019900     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKTXB1
+020000     STRING WS-RECORDS-READ         DELIMITED BY SIZE             ZBNKTXB1
+020100         ' entries scanned, '        DELIMITED BY SIZE            ZBNKTXB1
+020200         WS-RECORDS-SKIPPED     DELIMITED BY SIZE                 ZBNKTXB1
+020300         ' outside the date range'  DELIMITED BY SIZE             ZBNKTXB1
+020400       INTO WS-CONSOLE-MESSAGE.                                   ZBNKTXB1
+020500     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKTXB1
+020600     MOVE 'End Of Job'                                            ZBNKTXB1
+020700         TO WS-CONSOLE-MESSAGE.                                   ZBNKTXB1
+020800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKTXB1
+020900                                                                  ZBNKTXB1
+021000     PERFORM RUN-TIME.                                            ZBNKTXB1
+021100                                                                  ZBNKTXB1
+021200     MOVE 0 TO RETURN-CODE.                                       ZBNKTXB1
+021300                                                                  ZBNKTXB1
+021400     GOBACK.                                                      ZBNKTXB1
+021500                                                                  ZBNKTXB1
+021600******************************************************************ZBNKTXB1
+021700* Apply the optional date range filter to the current BTX         ZBNKTXB1
+021800* entry and, if it matches (or no filter was supplied),           ZBNKTXB1
+021900* accumulate its count and amount into the type/channel           ZBNKTXB1
+022000* breakdown counters.                                             ZBNKTXB1
+022100******************************************************************ZBNKTXB1
+022200 CHECK-FILTER-AND-ACCUMULATE.                                     ZBNKTXB1
+022300     IF WS-FILTER-DATE-FROM IS NOT EQUAL TO SPACES                ZBNKTXB1
+022400         AND BTX-REC-TIMESTAMP (1:10) IS LESS THAN                ZBNKTXB1
+022500             WS-FILTER-DATE-FROM                                  ZBNKTXB1
+022600       ADD 1 TO WS-RECORDS-SKIPPED                                ZBNKTXB1
+022700       GO TO CHECK-FILTER-AND-ACCUMULATE-EXIT                     ZBNKTXB1
+022800     END-IF.                                                      ZBNKTXB1
+022900     IF WS-FILTER-DATE-TO IS NOT EQUAL TO SPACES                  ZBNKTXB1
+023000         AND BTX-REC-TIMESTAMP (1:10) IS GREATER THAN             ZBNKTXB1
+023100             WS-FILTER-DATE-TO                                    ZBNKTXB1
+023200       ADD 1 TO WS-RECORDS-SKIPPED                                ZBNKTXB1
+023300       GO TO CHECK-FILTER-AND-ACCUMULATE-EXIT                     ZBNKTXB1
+023400     END-IF.                                                      ZBNKTXB1
+023500     PERFORM ACCUMULATE-BREAKDOWN.                                ZBNKTXB1
+023600 CHECK-FILTER-AND-ACCUMULATE-EXIT.                                ZBNKTXB1
+023700     EXIT.                                                        ZBNKTXB1
+023800                                                                  ZBNKTXB1
+023900******************************************************************ZBNKTXB1
+024000* Classify one BNKTXN entry by BTX-REC-TYPE / BTX-REC-SUB-        ZBNKTXB1
+024100* TYPE - the transaction type and the channel/leg it was          ZBNKTXB1
+024200* posted through - and add it to the matching count and           ZBNKTXB1
+024300* amount accumulator.                                             ZBNKTXB1
+024400******************************************************************ZBNKTXB1
+024500 ACCUMULATE-BREAKDOWN.                                            ZBNKTXB1
+024600     ADD BTX-REC-AMOUNT TO WS-AMOUNT-GRAND-TOTAL.                 ZBNKTXB1
+024700     ADD 1 TO WS-COUNT-GRAND-TOTAL.                               ZBNKTXB1
+024800     IF BTX-REC-TYPE IS EQUAL TO '1'                              ZBNKTXB1
+024900        IF BTX-REC-SUB-TYPE IS EQUAL TO '1'                       ZBNKTXB1
+025000           ADD 1 TO WS-COUNT-TRANSFER-FROM                        ZBNKTXB1
+025100           ADD BTX-REC-AMOUNT TO WS-AMOUNT-TRANSFER-FROM          ZBNKTXB1
+025200        ELSE                                                      ZBNKTXB1
+025300           IF BTX-REC-SUB-TYPE IS EQUAL TO '2'                    ZBNKTXB1
+025400              ADD 1 TO WS-COUNT-TRANSFER-TO                       ZBNKTXB1
+025500              ADD BTX-REC-AMOUNT TO WS-AMOUNT-TRANSFER-TO         ZBNKTXB1
+025600           ELSE                                                   ZBNKTXB1
+025700              ADD 1 TO WS-COUNT-OTHER                             ZBNKTXB1
+025800              ADD BTX-REC-AMOUNT TO WS-AMOUNT-OTHER               ZBNKTXB1
+025900           END-IF                                                 ZBNKTXB1
+026000        END-IF                                                    ZBNKTXB1
+026100     ELSE                                                         ZBNKTXB1
+026200        IF BTX-REC-TYPE IS EQUAL TO '2'                           ZBNKTXB1
+026300           ADD 1 TO WS-COUNT-AUDIT-EVENT                          ZBNKTXB1
+026400           ADD BTX-REC-AMOUNT TO WS-AMOUNT-AUDIT-EVENT            ZBNKTXB1
+026500        ELSE                                                      ZBNKTXB1
+026600           IF BTX-REC-TYPE IS EQUAL TO '4'                        ZBNKTXB1
+026700              ADD 1 TO WS-COUNT-FEE                               ZBNKTXB1
+026800              ADD BTX-REC-AMOUNT TO WS-AMOUNT-FEE                 ZBNKTXB1
+026900           ELSE                                                   ZBNKTXB1
+027000              IF BTX-REC-TYPE IS EQUAL TO 'I'                     ZBNKTXB1
+027100                 ADD 1 TO WS-COUNT-INTEREST                       ZBNKTXB1
+027200                 ADD BTX-REC-AMOUNT TO WS-AMOUNT-INTEREST         ZBNKTXB1
+027300              ELSE                                                ZBNKTXB1
+027320                 IF BTX-REC-TYPE IS EQUAL TO '5'                  ZBNKTXB1
+027340                    ADD 1 TO WS-COUNT-DORMANCY-MARKED             ZBNKTXB1
+027360                    ADD BTX-REC-AMOUNT TO                         ZBNKTXB1
+027380                       WS-AMOUNT-DORMANCY-MARKED                  ZBNKTXB1
+027400                 ELSE                                             ZBNKTXB1
+027420                    IF BTX-REC-TYPE IS EQUAL TO '6'               ZBNKTXB1
+027440                       ADD 1 TO WS-COUNT-DORMANT-FEE              ZBNKTXB1
+027460                       ADD BTX-REC-AMOUNT TO                      ZBNKTXB1
+027480                          WS-AMOUNT-DORMANT-FEE                   ZBNKTXB1
+027500                    ELSE                                          ZBNKTXB1
+027520                       IF BTX-REC-TYPE IS EQUAL TO '7'            ZBNKTXB1
+027540                          ADD 1 TO                                ZBNKTXB1
+027560                             WS-COUNT-DORMANT-CLOSURE             ZBNKTXB1
+027580                          ADD BTX-REC-AMOUNT TO                   ZBNKTXB1
+027600                             WS-AMOUNT-DORMANT-CLOSURE            ZBNKTXB1
+027620                       ELSE                                       ZBNKTXB1
+027640                          ADD 1 TO WS-COUNT-OTHER                 ZBNKTXB1
+027660                          ADD BTX-REC-AMOUNT TO                   ZBNKTXB1
+027680                             WS-AMOUNT-OTHER                      ZBNKTXB1
+027700                       END-IF                                     ZBNKTXB1
+027720                    END-IF                                        ZBNKTXB1
+027740                 END-IF                                           ZBNKTXB1
+027760              END-IF                                              ZBNKTXB1
+027780           END-IF                                                 ZBNKTXB1
+027800        END-IF                                                    ZBNKTXB1
+027900     END-IF.                                                      ZBNKTXB1
+028000                                                                  ZBNKTXB1
+028100******************************************************************ZBNKTXB1
+028200* Print the report title, filter-criteria and column-             ZBNKTXB1
+028300* heading lines.                                                  ZBNKTXB1
+028400******************************************************************ZBNKTXB1
+028500 PRINT-REPORT-HEADER.                                             ZBNKTXB1
+028600     MOVE WS-LINE1 TO PRINTOUT-REC.                               ZBNKTXB1
+028700     PERFORM PRINTOUT-PUT.                                        ZBNKTXB1
+028800     MOVE WS-FILTER-DATE-FROM TO WS-LINE2-DATE-FROM.              ZBNKTXB1
+028900     MOVE WS-FILTER-DATE-TO TO WS-LINE2-DATE-TO.                  ZBNKTXB1
+029000     MOVE WS-LINE2 TO PRINTOUT-REC.                               ZBNKTXB1
+029100     PERFORM PRINTOUT-PUT.                                        ZBNKTXB1
+029200     MOVE WS-LINE3 TO PRINTOUT-REC.                               ZBNKTXB1
+029300     PERFORM PRINTOUT-PUT.                                        ZBNKTXB1
+029400                                                                  ZBNKTXB1
+029500******************************************************************ZBNKTXB1
+029600* Print one breakdown line per transaction type/channel,          ZBNKTXB1
+029700* followed by the grand total line.                               ZBNKTXB1
+029800******************************************************************ZBNKTXB1
+029900 PRINT-REPORT-DETAIL.                                             ZBNKTXB1
+030000     MOVE ' ' TO WS-LINE4-CC.                                     ZBNKTXB1
+030100     MOVE 'Transfer - from-leg' TO WS-LINE4-DESC.                 ZBNKTXB1
+030200     MOVE WS-COUNT-TRANSFER-FROM TO WS-LINE4-COUNT.               ZBNKTXB1
+030300     MOVE WS-AMOUNT-TRANSFER-FROM TO WS-LINE4-AMOUNT.             ZBNKTXB1
+030400     MOVE WS-LINE4 TO PRINTOUT-REC.                               ZBNKTXB1
+030500     PERFORM PRINTOUT-PUT.                                        ZBNKTXB1
+030600     MOVE 'Transfer - to-leg' TO WS-LINE4-DESC.                   ZBNKTXB1
+030700     MOVE WS-COUNT-TRANSFER-TO TO WS-LINE4-COUNT.                 ZBNKTXB1
+030800     MOVE WS-AMOUNT-TRANSFER-TO TO WS-LINE4-AMOUNT.               ZBNKTXB1
+030900     MOVE WS-LINE4 TO PRINTOUT-REC.                               ZBNKTXB1
+031000     PERFORM PRINTOUT-PUT.                                        ZBNKTXB1
+031100     MOVE 'Audit trail event' TO WS-LINE4-DESC.                   ZBNKTXB1
+031200     MOVE WS-COUNT-AUDIT-EVENT TO WS-LINE4-COUNT.                 ZBNKTXB1
+031300     MOVE WS-AMOUNT-AUDIT-EVENT TO WS-LINE4-AMOUNT.               ZBNKTXB1
+031400     MOVE WS-LINE4 TO PRINTOUT-REC.                               ZBNKTXB1
+031500     PERFORM PRINTOUT-PUT.                                        ZBNKTXB1
+031600     MOVE 'Fee' TO WS-LINE4-DESC.                                 ZBNKTXB1
+031700     MOVE WS-COUNT-FEE TO WS-LINE4-COUNT.                         ZBNKTXB1
+031800     MOVE WS-AMOUNT-FEE TO WS-LINE4-AMOUNT.                       ZBNKTXB1
+031900     MOVE WS-LINE4 TO PRINTOUT-REC.                               ZBNKTXB1
+032000     PERFORM PRINTOUT-PUT.                                        ZBNKTXB1
+032100     MOVE 'Interest accrual' TO WS-LINE4-DESC.                    ZBNKTXB1
+032200     MOVE WS-COUNT-INTEREST TO WS-LINE4-COUNT.                    ZBNKTXB1
+032300     MOVE WS-AMOUNT-INTEREST TO WS-LINE4-AMOUNT.                  ZBNKTXB1
+032400     MOVE WS-LINE4 TO PRINTOUT-REC.                               ZBNKTXB1
+032500     PERFORM PRINTOUT-PUT.                                        ZBNKTXB1
+032510     MOVE 'Dormancy - marked' TO WS-LINE4-DESC.                   ZBNKTXB1
+032600     MOVE WS-COUNT-DORMANCY-MARKED TO WS-LINE4-COUNT.             ZBNKTXB1
+032700     MOVE WS-AMOUNT-DORMANCY-MARKED TO WS-LINE4-AMOUNT.           ZBNKTXB1
+032800     MOVE WS-LINE4 TO PRINTOUT-REC.                               ZBNKTXB1
+032900     PERFORM PRINTOUT-PUT.                                        ZBNKTXB1
+033000     MOVE 'Dormancy - fee' TO WS-LINE4-DESC.                      ZBNKTXB1
+033100     MOVE WS-COUNT-DORMANT-FEE TO WS-LINE4-COUNT.                 ZBNKTXB1
+033200     MOVE WS-AMOUNT-DORMANT-FEE TO WS-LINE4-AMOUNT.               ZBNKTXB1
+033300     MOVE WS-LINE4 TO PRINTOUT-REC.                               ZBNKTXB1
+033400     PERFORM PRINTOUT-PUT.                                        ZBNKTXB1
+033500     MOVE 'Dormancy - closure' TO WS-LINE4-DESC.                  ZBNKTXB1
+033600     MOVE WS-COUNT-DORMANT-CLOSURE TO WS-LINE4-COUNT.             ZBNKTXB1
+033700     MOVE WS-AMOUNT-DORMANT-CLOSURE TO WS-LINE4-AMOUNT.           ZBNKTXB1
+033800     MOVE WS-LINE4 TO PRINTOUT-REC.                               ZBNKTXB1
+033900     PERFORM PRINTOUT-PUT.                                        ZBNKTXB1
+034000     MOVE 'Other' TO WS-LINE4-DESC.                               ZBNKTXB1
+034100     MOVE WS-COUNT-OTHER TO WS-LINE4-COUNT.                       ZBNKTXB1
+034200     MOVE WS-AMOUNT-OTHER TO WS-LINE4-AMOUNT.                     ZBNKTXB1
+034300     MOVE WS-LINE4 TO PRINTOUT-REC.                               ZBNKTXB1
+034400     PERFORM PRINTOUT-PUT.                                        ZBNKTXB1
+034500     MOVE WS-COUNT-GRAND-TOTAL TO WS-LINE5-COUNT.                 ZBNKTXB1
+034600     MOVE WS-AMOUNT-GRAND-TOTAL TO WS-LINE5-AMOUNT.               ZBNKTXB1
+034700     MOVE WS-LINE5 TO PRINTOUT-REC.                               ZBNKTXB1
+034800     PERFORM PRINTOUT-PUT.                                        ZBNKTXB1
+034900                                                                  ZBNKTXB1
+035000******************************************************************ZBNKTXB1
+035100* Read the next BNKTXN entry, in timestamp order.                 ZBNKTXB1
+035200******************************************************************ZBNKTXB1
+035300 EXTRACT-GET.                                                     ZBNKTXB1
+035400     READ BNKTXN-FILE.                                            ZBNKTXB1
+035500     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKTXB1
+035600       IF WS-BNKTXN-STATUS IS EQUAL TO '10'                       ZBNKTXB1
+035700         MOVE 'YES' TO WS-END-OF-FILE                             ZBNKTXB1
+035800       ELSE                                                       ZBNKTXB1
+035900         MOVE 'BNKTXN error reading file...'                      ZBNKTXB1
+036000           TO WS-CONSOLE-MESSAGE                                  ZBNKTXB1
+036100         PERFORM DISPLAY-CONSOLE-MESSAGE                          ZBNKTXB1
+036200         MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                    ZBNKTXB1
+036300         PERFORM DISPLAY-IO-STATUS                                ZBNKTXB1
+036400         PERFORM ABORT-PROGRAM                                    ZBNKTXB1
+036500       END-IF                                                     ZBNKTXB1
+036600     ELSE                                                         ZBNKTXB1
+036700       ADD 1 TO WS-RECORDS-READ                                   ZBNKTXB1
+036800     END-IF.                                                      ZBNKTXB1
+036900                                                                  ZBNKTXB1
+037000******************************************************************ZBNKTXB1
+037100* Write a record to the sequential print file                     ZBNKTXB1
+037200******************************************************************ZBNKTXB1
+037300 PRINTOUT-PUT.                                                    ZBNKTXB1
+037400     WRITE PRINTOUT-REC.                                          ZBNKTXB1
+037500     IF WS-PRINTOUT-STATUS IS NOT EQUAL TO '00'                   ZBNKTXB1
+037600       MOVE 'PRINTOUT error writing file...'                      ZBNKTXB1
+037700         TO WS-CONSOLE-MESSAGE                                    ZBNKTXB1
+037800       PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKTXB1
+037900       MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                    ZBNKTXB1
+038000       PERFORM DISPLAY-IO-STATUS                                  ZBNKTXB1
+038100       PERFORM ABORT-PROGRAM                                      ZBNKTXB1
+038200     END-IF.                                                      ZBNKTXB1
+038300                                                                  ZBNKTXB1
+038400******************************************************************ZBNKTXB1
+038500* Open the transaction and report files                           ZBNKTXB1
+038600******************************************************************ZBNKTXB1
+038700 OPEN-FILES.                                                      ZBNKTXB1
+038800     OPEN INPUT BNKTXN-FILE.                                      ZBNKTXB1
+038900     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKTXB1
+039000       MOVE 'BNKTXN file open failure...'                         ZBNKTXB1
+039100         TO WS-CONSOLE-MESSAGE                                    ZBNKTXB1
+039200       PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKTXB1
+039300       MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                      ZBNKTXB1
+039400       PERFORM DISPLAY-IO-STATUS                                  ZBNKTXB1
+039500       PERFORM ABORT-PROGRAM                                      ZBNKTXB1
+039600     END-IF.                                                      ZBNKTXB1
+039700     OPEN OUTPUT PRINTOUT-FILE.                                   ZBNKTXB1
+039800     IF WS-PRINTOUT-STATUS IS NOT EQUAL TO '00'                   ZBNKTXB1
+039900       MOVE 'PRINTOUT file open failure...'                       ZBNKTXB1
+040000         TO WS-CONSOLE-MESSAGE                                    ZBNKTXB1
+040100       PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKTXB1
+040200       MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                    ZBNKTXB1
+040300       PERFORM DISPLAY-IO-STATUS                                  ZBNKTXB1
+040400       PERFORM ABORT-PROGRAM                                      ZBNKTXB1
+040500     END-IF.                                                      ZBNKTXB1
+040600                                                                  ZBNKTXB1
+040700******************************************************************ZBNKTXB1
+040800* Close the transaction and report files                          ZBNKTXB1
+040900******************************************************************ZBNKTXB1
+041000 CLOSE-FILES.                                                     ZBNKTXB1
+041100     CLOSE BNKTXN-FILE.                                           ZBNKTXB1
+041200     CLOSE PRINTOUT-FILE.                                         ZBNKTXB1
+041300                                                                  ZBNKTXB1
+041400******************************************************************ZBNKTXB1
+041500* Display the file status bytes. This routine will display        ZBNKTXB1
+041600* as two digits if the full two byte file status is               ZBNKTXB1
+041700* numeric. If second byte is non-numeric then it will be          ZBNKTXB1
+041800* treated as a binary number.                                     ZBNKTXB1
+041900******************************************************************ZBNKTXB1
+042000 DISPLAY-IO-STATUS.                                               ZBNKTXB1
+042100     IF WS-IO-STATUS NUMERIC                                      ZBNKTXB1
+042200       MOVE SPACE TO WS-CONSOLE-MESSAGE                           ZBNKTXB1
+042300       STRING 'File status -' DELIMITED BY SIZE                   ZBNKTXB1
+042400           WS-IO-STATUS DELIMITED BY SIZE                         ZBNKTXB1
+042500         INTO WS-CONSOLE-MESSAGE                                  ZBNKTXB1
+042600       PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKTXB1
+042700     ELSE                                                         ZBNKTXB1
+042800       SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY      ZBNKTXB1
+042900       MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                     ZBNKTXB1
+043000       MOVE SPACE TO WS-CONSOLE-MESSAGE                           ZBNKTXB1
+043100       STRING 'File status -' DELIMITED BY SIZE                   ZBNKTXB1
+043200           WS-IO-STAT1 DELIMITED BY SIZE                          ZBNKTXB1
+043300           '/' DELIMITED BY SIZE                                  ZBNKTXB1
+043400           WS-TWO-BYTES DELIMITED BY SIZE                         ZBNKTXB1
+043500         INTO WS-CONSOLE-MESSAGE                                  ZBNKTXB1
+043600       PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKTXB1
+043700     END-IF.                                                      ZBNKTXB1
+043800                                                                  ZBNKTXB1
+043900******************************************************************ZBNKTXB1
+044000* 'ABORT' the program.                                            ZBNKTXB1
+044100* Post a message to the console and issue a STOP RUN              ZBNKTXB1
+044200******************************************************************ZBNKTXB1
+044300 ABORT-PROGRAM.                                                   ZBNKTXB1
+044400     IF WS-CONSOLE-MESSAGE NOT = SPACES                           ZBNKTXB1
+044500       PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKTXB1
+044600     END-IF.                                                      ZBNKTXB1
+044700     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        ZBNKTXB1
+044800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKTXB1
+044900     MOVE 16 TO RETURN-CODE.                                      ZBNKTXB1
+045000     STOP RUN.                                                    ZBNKTXB1
+045100                                                                  ZBNKTXB1
+045200******************************************************************ZBNKTXB1
+045300* Display CONSOLE messages...                                     ZBNKTXB1
+045400******************************************************************ZBNKTXB1
+045500 DISPLAY-CONSOLE-MESSAGE.                                         ZBNKTXB1
+045600     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               ZBNKTXB1
+045700         UPON CONSOLE.                                            ZBNKTXB1
+045800     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       ZBNKTXB1
+045900                                                                  ZBNKTXB1
+046000 COPY CTIMERP.                                                    ZBNKTXB1

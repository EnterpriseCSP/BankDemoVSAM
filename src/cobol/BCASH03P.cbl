@@ -42,6 +42,12 @@
 004200*01  WS-ACCOUNT-DATA.                                             bcash03p
 004300*COPY CCASHD02.                                                   bcash03p
 004400                                                                  bcash03p
+004420 01  WS-JOURNAL-DATA.                                             bcash03p
+004440 COPY CBANKD19.                                                   bcash03p
+004450                                                                  bcash03p
+004452 01  WS-TIMESTAMP-WORK.                                           bcash03p
+004454 COPY CTSTAMPD.                                                   bcash03p
+004460                                                                  bcash03p
 004500 COPY CABENDD.                                                    bcash03p
 004600                                                                  bcash03p
 004700 LINKAGE SECTION.                                                 bcash03p
@@ -82,7 +88,32 @@
 008200                    COMMAREA(WS-BANK-DATA)                        bcash03p
 008300                    LENGTH(LENGTH OF WS-BANK-DATA)                bcash03p
 008400     END-EXEC.                                                    bcash03p
-008500                                                                  bcash03p
+008410*********************************************************** bcash03p
+008420* Write an ATM cash journal entry for this dispense         * bcash03p
+008430* attempt, independent of the BNKTXN-FILE posting above,    * bcash03p
+008440* so the physical cash-out can be reconciled against the    * bcash03p
+008450* vault count on its own.                                   * bcash03p
+008460*********************************************************** bcash03p
+008470     MOVE SPACES TO CD19-DATA.                                    bcash03p
+008480     MOVE EIBTRMID TO CD19I-TERMID.                               bcash03p
+008490 COPY CTSTAMPP.                                                   bcash03p
+008500     MOVE WS-TIMESTAMP TO CD19I-TIMESTAMP.                        bcash03p
+008510     MOVE CASH-USERID TO CD19I-USERID.                            bcash03p
+008520     MOVE CASH-ATM3-FROM-ACC TO CD19I-ACCNO.                      bcash03p
+008530     MOVE SPACES TO WS-JRNL-AMT-TMP.                              bcash03p
+008540     MOVE CASH-ATM3-CASH-AMT (1:5) TO WS-JRNL-AMT-TMP (3:5).      bcash03p
+008545     MOVE CASH-ATM3-CASH-AMT (7:2) TO WS-JRNL-AMT-TMP (8:2).      bcash03p
+008547     INSPECT WS-JRNL-AMT-TMP REPLACING LEADING SPACES BY ZEROS.   bcash03p
+008550     MOVE WS-JRNL-AMT-TMP-N TO CD19I-REQUESTED-AMT.                bcash03p
+008560     IF BANK-ERROR-MSG IS EQUAL TO SPACES                         bcash03p
+008570        MOVE WS-JRNL-AMT-TMP-N TO CD19I-DISPENSED-AMT             bcash03p
+008580        SET CD19I-DISPENSED TO TRUE                               bcash03p
+008590     ELSE                                                         bcash03p
+008595        MOVE ZERO TO CD19I-DISPENSED-AMT                          bcash03p
+008597        SET CD19I-FAILED TO TRUE                                  bcash03p
+008598     END-IF.                                                      bcash03p
+008599     COPY CBANKX19.                                               bcash03p
+008599A                                                                 bcash03p
 008600     MOVE BANK-ERROR-MSG TO CASH-ERROR-MSG.                       bcash03p
 008700                                                                  bcash03p
 008800 COMMON-RETURN.                                                   bcash03p

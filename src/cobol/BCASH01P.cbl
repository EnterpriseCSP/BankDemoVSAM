@@ -64,8 +64,10 @@
 006400***************************************************************** bcash01p
 006500     MOVE SPACES TO CD02-DATA.                                    bcash01p
 006600     MOVE CASH-USERID TO CD02I-CONTACT-ID.                        bcash01p
+006620     MOVE CASH-ATM1-SKIP-COUNT TO CD02I-SKIP-COUNT.               bcash01p
 006700* Now go get the data                                             bcash01p
 006800 COPY CCASHX02.                                                   bcash01p
+006820     MOVE CD02O-MORE-ACCOUNTS TO CASH-ATM1-MORE-FLAG.             bcash01p
 006900     MOVE 0 TO WS-SUB.                                            bcash01p
 007000     PERFORM 5 TIMES                                              bcash01p
 007100     ADD 1 TO WS-SUB                                              bcash01p

@@ -91,6 +91,9 @@
 009100 01  WS-ACCOUNT-DATA.                                             bbank30p
 009200 COPY CBANKD03.                                                   bbank30p
 009300                                                                  bbank30p
+009320 01  WS-ACCT08-DATA.                                              bbank30p
+009340 COPY CBANKD08.                                                   bbank30p
+009360                                                                  bbank30p
 009400 COPY CABENDD.                                                    bbank30p
 009500                                                                  bbank30p
 009600 LINKAGE SECTION.                                                 bbank30p
@@ -436,6 +439,17 @@
 043600        MOVE SPACES TO BANK-SCR30-SRVMSG                          bbank30p
 043700     END-IF.                                                      bbank30p
 043800                                                                  bbank30p
+043810***************************************************************** bbank30p
+043820* Roll up the balance of every account this contact owns or     * bbank30p
+043830* jointly owns, converted into a common base currency, so the   * bbank30p
+043840* screen can show a net-worth total alongside the account list  * bbank30p
+043850***************************************************************** bbank30p
+043860     MOVE SPACES TO CD08-DATA.                                    bbank30p
+043870     MOVE BANK-USERID TO CD08I-CONTACT-ID.                        bbank30p
+043880 COPY CBANKX08.                                                   bbank30p
+043890     MOVE CD08O-TOTAL-BAL TO WS-EDIT-BALANCE.                     bbank30p
+043895     MOVE WS-EDIT-BALANCE TO BANK-SCR30-NETWORTH.                 bbank30p
+043898                                                                  bbank30p
 043900 POPULATE-SCREEN-DATA-EXIT.                                       bbank30p
 044000     EXIT.                                                        bbank30p
 044100                                                                  bbank30p

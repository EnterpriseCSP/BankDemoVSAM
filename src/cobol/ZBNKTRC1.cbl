@@ -0,0 +1,370 @@
+000100***************************************************************** zbnktrc1
+000200*                                                                 zbnktrc1
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * zbnktrc1
+000400*   This demonstration program is provided for use by users     * zbnktrc1
+000500*   of Micro Focus products and may be used, modified and       * zbnktrc1
+000600*   distributed as part of your application provided that       * zbnktrc1
+000700*   you properly acknowledge the copyright of Micro Focus       * zbnktrc1
+000800*   in this material.                                           * zbnktrc1
+000900*                                                                 zbnktrc1
+001000***************************************************************** zbnktrc1
+001100                                                                  zbnktrc1
+001200***************************************************************** zbnktrc1
+001300* Program:     ZBNKTRC1.CBL                                     * zbnktrc1
+001400* Function:    Print an audit report of the activity trace log  * zbnktrc1
+001500*              (file BNKTRLG, maintained by STRAC00P) filtered    zbnktrc1
+001600*              by terminal id, transaction id and a date range,   zbnktrc1
+001700*              the same three filters STRAC00P offers on its      zbnktrc1
+001800*              interactive browse, so a disputed transaction      zbnktrc1
+001900*              can be tracked down on paper as well as online.    zbnktrc1
+002000***************************************************************** zbnktrc1
+002100                                                                  zbnktrc1
+002200 IDENTIFICATION DIVISION.                                         zbnktrc1
+002300 PROGRAM-ID.                                                      zbnktrc1
+002400     ZBNKTRC1.                                                    zbnktrc1
+002500 DATE-WRITTEN.                                                    zbnktrc1
+002600     August 2026.                                                 zbnktrc1
+002700 DATE-COMPILED.                                                   zbnktrc1
+002800     Today.                                                       zbnktrc1
+002900                                                                  zbnktrc1
+003000 ENVIRONMENT DIVISION.                                            zbnktrc1
+003100 INPUT-OUTPUT   SECTION.                                          zbnktrc1
+003200   FILE-CONTROL.                                                  zbnktrc1
+003300     SELECT BNKTRLG-FILE                                          zbnktrc1
+003400             ASSIGN       TO BNKTRLG                              zbnktrc1
+003500             ORGANIZATION IS INDEXED                              zbnktrc1
+003600             ACCESS MODE  IS SEQUENTIAL                           zbnktrc1
+003700             RECORD KEY   IS TRL-REC-TIMESTAMP                    zbnktrc1
+003800             FILE STATUS  IS WS-BNKTRLG-STATUS.                   zbnktrc1
+003900     SELECT PRINTOUT-FILE                                         zbnktrc1
+004000             ASSIGN       TO PRINTOUT                             zbnktrc1
+004100             ORGANIZATION IS SEQUENTIAL                           zbnktrc1
+004200             ACCESS MODE  IS SEQUENTIAL                           zbnktrc1
+004300             FILE STATUS  IS WS-PRINTOUT-STATUS.                  zbnktrc1
+004400                                                                  zbnktrc1
+004500 DATA DIVISION.                                                   zbnktrc1
+004600 FILE SECTION.                                                    zbnktrc1
+004700                                                                  zbnktrc1
+004800 FD  BNKTRLG-FILE.                                                zbnktrc1
+004900 01  BNKTRLG-REC.                                                 zbnktrc1
+005000 COPY CBANKVTL.                                                   zbnktrc1
+005100                                                                  zbnktrc1
+005200 FD  PRINTOUT-FILE.                                               zbnktrc1
+005300 01  PRINTOUT-REC                         PIC X(121).             zbnktrc1
+005400                                                                  zbnktrc1
+005500 WORKING-STORAGE SECTION.                                         zbnktrc1
+005600 COPY CTIMERD.                                                    zbnktrc1
+005700                                                                  zbnktrc1
+005800 01  WS-MISC-STORAGE.                                             zbnktrc1
+005900   05  WS-PROGRAM-ID                 PIC X(8)                     zbnktrc1
+006000               VALUE 'ZBNKTRC1'.                                  zbnktrc1
+006100   05  WS-BNKTRLG-STATUS.                                         zbnktrc1
+006200     10  WS-BNKTRLG-STAT1              PIC X(1).                  zbnktrc1
+006300     10  WS-BNKTRLG-STAT2              PIC X(1).                  zbnktrc1
+006400   05  WS-PRINTOUT-STATUS.                                        zbnktrc1
+006500     10  WS-PRINTOUT-STAT1             PIC X(1).                  zbnktrc1
+006600     10  WS-PRINTOUT-STAT2             PIC X(1).                  zbnktrc1
+006700   05  WS-IO-STATUS.                                              zbnktrc1
+006800     10  WS-IO-STAT1                   PIC X(1).                  zbnktrc1
+006900     10  WS-IO-STAT2                   PIC X(1).                  zbnktrc1
+007000   05  WS-TWO-BYTES.                                              zbnktrc1
+007100     10  WS-TWO-BYTES-LEFT             PIC X(1).                  zbnktrc1
+007200     10  WS-TWO-BYTES-RIGHT            PIC X(1).                  zbnktrc1
+007300   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 zbnktrc1
+007400               PIC 9(1) COMP.                                     zbnktrc1
+007500   05  WS-END-OF-FILE                PIC X(3)                     zbnktrc1
+007600               VALUE 'NO '.                                       zbnktrc1
+007700   05  WS-RECORDS-READ               PIC 9(7)                     zbnktrc1
+007800               VALUE ZERO.                                        zbnktrc1
+007900   05  WS-RECORDS-PRINTED            PIC 9(7)                     zbnktrc1
+008000               VALUE ZERO.                                        zbnktrc1
+008100                                                                  zbnktrc1
+008200   05  WS-FILTER-TERM                PIC X(4).                    zbnktrc1
+008300   05  WS-FILTER-TRAN                PIC X(4).                    zbnktrc1
+008400   05  WS-FILTER-DATE-FROM           PIC X(8).                    zbnktrc1
+008500   05  WS-FILTER-DATE-TO             PIC X(8).                    zbnktrc1
+008600                                                                  zbnktrc1
+008700 01  WS-REPORT-LINES.                                             zbnktrc1
+008800   05  WS-LINE1.                                                  zbnktrc1
+008900     10  WS-LINE1-CC                 PIC X(1)                     zbnktrc1
+009000                 VALUE '1'.                                       zbnktrc1
+009100     10  FILLER                      PIC X(20)                    zbnktrc1
+009200                 VALUE SPACES.                                    zbnktrc1
+009300     10  WS-LINE1-HEAD                PIC X(40)                   zbnktrc1
+009400                 VALUE 'Activity Trace Log Audit Report'.         zbnktrc1
+009500   05  WS-LINE2.                                                  zbnktrc1
+009600     10  WS-LINE2-CC                 PIC X(1)                     zbnktrc1
+009700                 VALUE ' '.                                       zbnktrc1
+009800     10  FILLER                      PIC X(13)                    zbnktrc1
+009900                 VALUE 'Terminal: '.                              zbnktrc1
+010000     10  WS-LINE2-TERM                PIC X(4).                   zbnktrc1
+010100     10  FILLER                      PIC X(14)                    zbnktrc1
+010200                 VALUE '  Tran: '.                                zbnktrc1
+010300     10  WS-LINE2-TRAN                PIC X(4).                   zbnktrc1
+010400     10  FILLER                      PIC X(17)                    zbnktrc1
+010500                 VALUE '  From: '.                                zbnktrc1
+010600     10  WS-LINE2-DATE-FROM           PIC X(8).                   zbnktrc1
+010700     10  FILLER                      PIC X(8)                     zbnktrc1
+010800                 VALUE '  To: '.                                  zbnktrc1
+010900     10  WS-LINE2-DATE-TO             PIC X(8).                   zbnktrc1
+011000   05  WS-LINE3.                                                  zbnktrc1
+011100     10  WS-LINE3-CC                 PIC X(1)                     zbnktrc1
+011200                 VALUE '0'.                                       zbnktrc1
+011300     10  FILLER                      PIC X(27)                    zbnktrc1
+011400                 VALUE 'Timestamp'.                               zbnktrc1
+011500     10  FILLER                      PIC X(10)                    zbnktrc1
+011600                 VALUE 'Term'.                                    zbnktrc1
+011700     10  FILLER                      PIC X(10)                    zbnktrc1
+011800                 VALUE 'Tran'.                                    zbnktrc1
+011900     10  FILLER                      PIC X(8)                     zbnktrc1
+012000                 VALUE 'Program'.                                 zbnktrc1
+012100   05  WS-LINE4.                                                  zbnktrc1
+012200     10  WS-LINE4-CC                 PIC X(1)                     zbnktrc1
+012300                 VALUE ' '.                                       zbnktrc1
+012400     10  WS-LINE4-TIMESTAMP           PIC X(26).                  zbnktrc1
+012500     10  FILLER                      PIC X(4)                     zbnktrc1
+012600                 VALUE SPACES.                                    zbnktrc1
+012700     10  WS-LINE4-TERM                PIC X(4).                   zbnktrc1
+012800     10  FILLER                      PIC X(6)                     zbnktrc1
+012900                 VALUE SPACES.                                    zbnktrc1
+013000     10  WS-LINE4-TRAN                PIC X(4).                   zbnktrc1
+013100     10  FILLER                      PIC X(6)                     zbnktrc1
+013200                 VALUE SPACES.                                    zbnktrc1
+013300     10  WS-LINE4-PROG                PIC X(8).                   zbnktrc1
+013400   05  WS-LINE5.                                                  zbnktrc1
+013500     10  WS-LINE5-CC                 PIC X(1)                     zbnktrc1
+013600                 VALUE '0'.                                       zbnktrc1
+013700     10  FILLER                      PIC X(20)                    zbnktrc1
+013800                 VALUE 'Entries printed: '.                       zbnktrc1
+013900     10  WS-LINE5-COUNT               PIC ZZZ,ZZ9.                zbnktrc1
+014000                                                                  zbnktrc1
+014100 01  WS-CONSOLE-MESSAGE            PIC X(60).                     zbnktrc1
+014200                                                                  zbnktrc1
+014300 LINKAGE SECTION.                                                 zbnktrc1
+014400 01  LK-EXEC-PARM.                                                zbnktrc1
+014500   05  LK-EXEC-PARM-LL               PIC S9(4) COMP.              zbnktrc1
+014600   05  LK-EXEC-PARM-DATA.                                         zbnktrc1
+014700     10  LK-PARM-TERM                PIC X(4).                    zbnktrc1
+014800     10  LK-PARM-TRAN                PIC X(4).                    zbnktrc1
+014900     10  LK-PARM-DATE-FROM           PIC X(8).                    zbnktrc1
+015000     10  LK-PARM-DATE-TO             PIC X(8).                    zbnktrc1
+015100                                                                  zbnktrc1
+015200 PROCEDURE DIVISION USING LK-EXEC-PARM.                           zbnktrc1
+015300                                                                  zbnktrc1
+015400     PERFORM RUN-TIME.                                            zbnktrc1
+015500                                                                  zbnktrc1
+015600     MOVE 'Activity trace log audit report starting'              zbnktrc1
+015700       TO WS-CONSOLE-MESSAGE.                                     zbnktrc1
+015800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnktrc1
+015900                                                                  zbnktrc1
+016000     MOVE LK-PARM-TERM TO WS-FILTER-TERM.                         zbnktrc1
+016100     MOVE LK-PARM-TRAN TO WS-FILTER-TRAN.                         zbnktrc1
+016200     MOVE LK-PARM-DATE-FROM TO WS-FILTER-DATE-FROM.               zbnktrc1
+016300     MOVE LK-PARM-DATE-TO TO WS-FILTER-DATE-TO.                   zbnktrc1
+016400                                                                  zbnktrc1
+016500     PERFORM OPEN-FILES.                                          zbnktrc1
+016600     PERFORM PRINT-REPORT-HEADER.                                 zbnktrc1
+016700                                                                  zbnktrc1
+016800     PERFORM EXTRACT-GET.                                         zbnktrc1
+016900     PERFORM UNTIL WS-END-OF-FILE IS EQUAL TO 'YES'               zbnktrc1
+017000       PERFORM CHECK-FILTERS-AND-PRINT                            zbnktrc1
+017100       PERFORM EXTRACT-GET                                        zbnktrc1
+017200     END-PERFORM.                                                 zbnktrc1
+017300                                                                  zbnktrc1
+017400     PERFORM PRINT-REPORT-TOTAL.                                  zbnktrc1
+017500     PERFORM CLOSE-FILES.                                         zbnktrc1
+017600                                                                  zbnktrc1
+017700     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           zbnktrc1
+017800     STRING WS-RECORDS-READ         DELIMITED BY SIZE             zbnktrc1
+017900         ' entries scanned, '        DELIMITED BY SIZE            zbnktrc1
+018000         WS-RECORDS-PRINTED     DELIMITED BY SIZE                 zbnktrc1
+018100         ' printed'                 DELIMITED BY SIZE             zbnktrc1
+018200       INTO WS-CONSOLE-MESSAGE.                                   zbnktrc1
+018300     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnktrc1
+018400     MOVE 'End Of Job'                                            zbnktrc1
+018500       TO WS-CONSOLE-MESSAGE.                                     zbnktrc1
+018600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnktrc1
+018700                                                                  zbnktrc1
+018800     PERFORM RUN-TIME.                                            zbnktrc1
+018900                                                                  zbnktrc1
+019000     MOVE 0 TO RETURN-CODE.                                       zbnktrc1
+019100                                                                  zbnktrc1
+019200     GOBACK.                                                      zbnktrc1
+019300                                                                  zbnktrc1
+019400***************************************************************** zbnktrc1
+019500* Apply the terminal id / transaction id / date range filters   * zbnktrc1
+019600* to the current BNKTRLG entry and, if it matches, print it.    * zbnktrc1
+019700***************************************************************** zbnktrc1
+019800 CHECK-FILTERS-AND-PRINT.                                         zbnktrc1
+019900     IF WS-FILTER-TERM IS NOT EQUAL TO SPACES                     zbnktrc1
+020000         AND TRL-REC-TERM IS NOT EQUAL TO WS-FILTER-TERM          zbnktrc1
+020100       GO TO CHECK-FILTERS-AND-PRINT-EXIT                         zbnktrc1
+020200     END-IF.                                                      zbnktrc1
+020300     IF WS-FILTER-TRAN IS NOT EQUAL TO SPACES                     zbnktrc1
+020400         AND TRL-REC-TRAN IS NOT EQUAL TO WS-FILTER-TRAN          zbnktrc1
+020500       GO TO CHECK-FILTERS-AND-PRINT-EXIT                         zbnktrc1
+020600     END-IF.                                                      zbnktrc1
+020700     IF WS-FILTER-DATE-FROM IS NOT EQUAL TO SPACES                zbnktrc1
+020800         AND TRL-REC-TIMESTAMP (1:8) IS LESS THAN                 zbnktrc1
+020900             WS-FILTER-DATE-FROM                                  zbnktrc1
+021000       GO TO CHECK-FILTERS-AND-PRINT-EXIT                         zbnktrc1
+021100     END-IF.                                                      zbnktrc1
+021200     IF WS-FILTER-DATE-TO IS NOT EQUAL TO SPACES                  zbnktrc1
+021300         AND TRL-REC-TIMESTAMP (1:8) IS GREATER THAN              zbnktrc1
+021400             WS-FILTER-DATE-TO                                    zbnktrc1
+021500       GO TO CHECK-FILTERS-AND-PRINT-EXIT                         zbnktrc1
+021600     END-IF.                                                      zbnktrc1
+021700     PERFORM PRINT-REPORT-DETAIL.                                 zbnktrc1
+021800 CHECK-FILTERS-AND-PRINT-EXIT.                                    zbnktrc1
+021900     EXIT.                                                        zbnktrc1
+022000                                                                  zbnktrc1
+022100***************************************************************** zbnktrc1
+022200* Print the report title, filter-criteria and column-heading    * zbnktrc1
+022300* lines.                                                        * zbnktrc1
+022400***************************************************************** zbnktrc1
+022500 PRINT-REPORT-HEADER.                                             zbnktrc1
+022600     MOVE WS-LINE1 TO PRINTOUT-REC.                               zbnktrc1
+022700     PERFORM PRINTOUT-PUT.                                        zbnktrc1
+022800     MOVE WS-FILTER-TERM TO WS-LINE2-TERM.                        zbnktrc1
+022900     MOVE WS-FILTER-TRAN TO WS-LINE2-TRAN.                        zbnktrc1
+023000     MOVE WS-FILTER-DATE-FROM TO WS-LINE2-DATE-FROM.              zbnktrc1
+023100     MOVE WS-FILTER-DATE-TO TO WS-LINE2-DATE-TO.                  zbnktrc1
+023200     MOVE WS-LINE2 TO PRINTOUT-REC.                               zbnktrc1
+023300     PERFORM PRINTOUT-PUT.                                        zbnktrc1
+023400     MOVE WS-LINE3 TO PRINTOUT-REC.                               zbnktrc1
+023500     PERFORM PRINTOUT-PUT.                                        zbnktrc1
+023600                                                                  zbnktrc1
+023700***************************************************************** zbnktrc1
+023800* Print one detail line for a BNKTRLG entry that matched the    * zbnktrc1
+023900* filters.                                                      * zbnktrc1
+024000***************************************************************** zbnktrc1
+024100 PRINT-REPORT-DETAIL.                                             zbnktrc1
+024200     MOVE TRL-REC-TIMESTAMP TO WS-LINE4-TIMESTAMP.                zbnktrc1
+024300     MOVE TRL-REC-TERM TO WS-LINE4-TERM.                          zbnktrc1
+024400     MOVE TRL-REC-TRAN TO WS-LINE4-TRAN.                          zbnktrc1
+024500     MOVE TRL-REC-PROG TO WS-LINE4-PROG.                          zbnktrc1
+024600     MOVE WS-LINE4 TO PRINTOUT-REC.                               zbnktrc1
+024700     PERFORM PRINTOUT-PUT.                                        zbnktrc1
+024800     ADD 1 TO WS-RECORDS-PRINTED.                                 zbnktrc1
+024900                                                                  zbnktrc1
+025000***************************************************************** zbnktrc1
+025100* Print the final count of entries that matched the filters.    * zbnktrc1
+025200***************************************************************** zbnktrc1
+025300 PRINT-REPORT-TOTAL.                                              zbnktrc1
+025400     MOVE WS-RECORDS-PRINTED TO WS-LINE5-COUNT.                   zbnktrc1
+025500     MOVE WS-LINE5 TO PRINTOUT-REC.                               zbnktrc1
+025600     PERFORM PRINTOUT-PUT.                                        zbnktrc1
+025700                                                                  zbnktrc1
+025800***************************************************************** zbnktrc1
+025900* Read the next BNKTRLG entry, in timestamp order.              * zbnktrc1
+026000***************************************************************** zbnktrc1
+026100 EXTRACT-GET.                                                     zbnktrc1
+026200     READ BNKTRLG-FILE.                                           zbnktrc1
+026300     IF WS-BNKTRLG-STATUS IS NOT EQUAL TO '00'                    zbnktrc1
+026400       IF WS-BNKTRLG-STATUS IS EQUAL TO '10'                      zbnktrc1
+026500         MOVE 'YES' TO WS-END-OF-FILE                             zbnktrc1
+026600       ELSE                                                       zbnktrc1
+026700         MOVE 'BNKTRLG error reading file...'                     zbnktrc1
+026800           TO WS-CONSOLE-MESSAGE                                  zbnktrc1
+026900         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnktrc1
+027000         MOVE WS-BNKTRLG-STATUS TO WS-IO-STATUS                   zbnktrc1
+027100         PERFORM DISPLAY-IO-STATUS                                zbnktrc1
+027200         PERFORM ABORT-PROGRAM                                    zbnktrc1
+027300       END-IF                                                     zbnktrc1
+027400     ELSE                                                         zbnktrc1
+027500       ADD 1 TO WS-RECORDS-READ                                   zbnktrc1
+027600     END-IF.                                                      zbnktrc1
+027700                                                                  zbnktrc1
+027800***************************************************************** zbnktrc1
+027900* Write a record to the sequential print file                   * zbnktrc1
+028000***************************************************************** zbnktrc1
+028100 PRINTOUT-PUT.                                                    zbnktrc1
+028200     WRITE PRINTOUT-REC.                                          zbnktrc1
+028300     IF WS-PRINTOUT-STATUS IS NOT EQUAL TO '00'                   zbnktrc1
+028400       MOVE 'PRINTOUT error writing file...'                      zbnktrc1
+028500         TO WS-CONSOLE-MESSAGE                                    zbnktrc1
+028600       PERFORM DISPLAY-CONSOLE-MESSAGE                            zbnktrc1
+028700       MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                    zbnktrc1
+028800       PERFORM DISPLAY-IO-STATUS                                  zbnktrc1
+028900       PERFORM ABORT-PROGRAM                                      zbnktrc1
+029000     END-IF.                                                      zbnktrc1
+029100                                                                  zbnktrc1
+029200***************************************************************** zbnktrc1
+029300* Open the trace log and report files                           * zbnktrc1
+029400***************************************************************** zbnktrc1
+029500 OPEN-FILES.                                                      zbnktrc1
+029600     OPEN INPUT BNKTRLG-FILE.                                     zbnktrc1
+029700     IF WS-BNKTRLG-STATUS IS NOT EQUAL TO '00'                    zbnktrc1
+029800       MOVE 'BNKTRLG file open failure...'                        zbnktrc1
+029900         TO WS-CONSOLE-MESSAGE                                    zbnktrc1
+030000       PERFORM DISPLAY-CONSOLE-MESSAGE                            zbnktrc1
+030100       MOVE WS-BNKTRLG-STATUS TO WS-IO-STATUS                     zbnktrc1
+030200       PERFORM DISPLAY-IO-STATUS                                  zbnktrc1
+030300       PERFORM ABORT-PROGRAM                                      zbnktrc1
+030400     END-IF.                                                      zbnktrc1
+030500     OPEN OUTPUT PRINTOUT-FILE.                                   zbnktrc1
+030600     IF WS-PRINTOUT-STATUS IS NOT EQUAL TO '00'                   zbnktrc1
+030700       MOVE 'PRINTOUT file open failure...'                       zbnktrc1
+030800         TO WS-CONSOLE-MESSAGE                                    zbnktrc1
+030900       PERFORM DISPLAY-CONSOLE-MESSAGE                            zbnktrc1
+031000       MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                    zbnktrc1
+031100       PERFORM DISPLAY-IO-STATUS                                  zbnktrc1
+031200       PERFORM ABORT-PROGRAM                                      zbnktrc1
+031300     END-IF.                                                      zbnktrc1
+031400                                                                  zbnktrc1
+031500***************************************************************** zbnktrc1
+031600* Close the trace log and report files                          * zbnktrc1
+031700***************************************************************** zbnktrc1
+031800 CLOSE-FILES.                                                     zbnktrc1
+031900     CLOSE BNKTRLG-FILE.                                          zbnktrc1
+032000     CLOSE PRINTOUT-FILE.                                         zbnktrc1
+032100                                                                  zbnktrc1
+032200***************************************************************** zbnktrc1
+032300* Display the file status bytes. This routine will display as  *  zbnktrc1
+032400* two digits if the full two byte file status is numeric. If    * zbnktrc1
+032500* second byte is non-numeric then it will be treated as a      *  zbnktrc1
+032600* binary number.                                                * zbnktrc1
+032700***************************************************************** zbnktrc1
+032800 DISPLAY-IO-STATUS.                                               zbnktrc1
+032900     IF WS-IO-STATUS NUMERIC                                      zbnktrc1
+033000       MOVE SPACE TO WS-CONSOLE-MESSAGE                           zbnktrc1
+033100       STRING 'File status -' DELIMITED BY SIZE                   zbnktrc1
+033200           WS-IO-STATUS DELIMITED BY SIZE                         zbnktrc1
+033300         INTO WS-CONSOLE-MESSAGE                                  zbnktrc1
+033400       PERFORM DISPLAY-CONSOLE-MESSAGE                            zbnktrc1
+033500     ELSE                                                         zbnktrc1
+033600       SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY      zbnktrc1
+033700       MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                     zbnktrc1
+033800       MOVE SPACE TO WS-CONSOLE-MESSAGE                           zbnktrc1
+033900       STRING 'File status -' DELIMITED BY SIZE                   zbnktrc1
+034000           WS-IO-STAT1 DELIMITED BY SIZE                          zbnktrc1
+034100           '/' DELIMITED BY SIZE                                  zbnktrc1
+034200           WS-TWO-BYTES DELIMITED BY SIZE                         zbnktrc1
+034300         INTO WS-CONSOLE-MESSAGE                                  zbnktrc1
+034400       PERFORM DISPLAY-CONSOLE-MESSAGE                            zbnktrc1
+034500     END-IF.                                                      zbnktrc1
+034600                                                                  zbnktrc1
+034700***************************************************************** zbnktrc1
+034800* 'ABORT' the program.                                          * zbnktrc1
+034900* Post a message to the console and issue a STOP RUN            * zbnktrc1
+035000***************************************************************** zbnktrc1
+035100 ABORT-PROGRAM.                                                   zbnktrc1
+035200     IF WS-CONSOLE-MESSAGE NOT = SPACES                           zbnktrc1
+035300       PERFORM DISPLAY-CONSOLE-MESSAGE                            zbnktrc1
+035400     END-IF.                                                      zbnktrc1
+035500     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        zbnktrc1
+035600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             zbnktrc1
+035700     MOVE 16 TO RETURN-CODE.                                      zbnktrc1
+035800     STOP RUN.                                                    zbnktrc1
+035900                                                                  zbnktrc1
+036000***************************************************************** zbnktrc1
+036100* Display CONSOLE messages...                                   * zbnktrc1
+036200***************************************************************** zbnktrc1
+036300 DISPLAY-CONSOLE-MESSAGE.                                         zbnktrc1
+036400     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               zbnktrc1
+036500       UPON CONSOLE.                                              zbnktrc1
+036600     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       zbnktrc1
+036700                                                                  zbnktrc1
+036800 COPY CTIMERP.                                                    zbnktrc1
+036900                                                                  zbnktrc1
+037000* $ Version 5.99c sequenced on Saturday 8 Aug 2026 at 12:00pm     zbnktrc1

@@ -0,0 +1,290 @@
+000100***************************************************************** ZBNKINV1
+000200*                                                               * ZBNKINV1
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * ZBNKINV1
+000400*   This demonstration program is provided for use by users     * ZBNKINV1
+000500*   of Micro Focus products and may be used, modified and       * ZBNKINV1
+000600*   distributed as part of your application provided that       * ZBNKINV1
+000700*   you properly acknowledge the copyright of Micro Focus       * ZBNKINV1
+000800*   in this material.                                           * ZBNKINV1
+000900*                                                               * ZBNKINV1
+001000***************************************************************** ZBNKINV1
+001100                                                                  ZBNKINV1
+001200***************************************************************** ZBNKINV1
+001300* Program:     ZBNKINV1.CBL                                     * ZBNKINV1
+001400* Function:    Module/version inventory report.  Prints one     * ZBNKINV1
+001500*              line per program in the BBANK/SBANK/DBANK/       * ZBNKINV1
+001600*              UBNKPLT families from a compiled inventory       * ZBNKINV1
+001700*              table, paired with the version stamp             * ZBNKINV1
+001800*              SVERSONP hands back to every screen program      * ZBNKINV1
+001900*              in the suite - the same single release-train     * ZBNKINV1
+002000*              version every one of those programs displays     * ZBNKINV1
+002100*              today, obtained here the same way SBANK10P       * ZBNKINV1
+002200*              and its peers already do.  This avoids           * ZBNKINV1
+002300*              needing a runtime load-library directory         * ZBNKINV1
+002310*              service.                                         * ZBNKINV1
+002400***************************************************************** ZBNKINV1
+002500                                                                  ZBNKINV1
+002600 IDENTIFICATION DIVISION.                                         ZBNKINV1
+002700 PROGRAM-ID.                                                      ZBNKINV1
+002800     ZBNKINV1.                                                    ZBNKINV1
+002900 DATE-WRITTEN.                                                    ZBNKINV1
+003000     August 2026.                                                 ZBNKINV1
+003100 DATE-COMPILED.                                                   ZBNKINV1
+003200     Today.                                                       ZBNKINV1
+003300                                                                  ZBNKINV1
+003400 ENVIRONMENT DIVISION.                                            ZBNKINV1
+003500 INPUT-OUTPUT   SECTION.                                          ZBNKINV1
+003600   FILE-CONTROL.                                                  ZBNKINV1
+003700     SELECT PRINTOUT-FILE                                         ZBNKINV1
+003800            ASSIGN       TO PRINTOUT                              ZBNKINV1
+003900            ORGANIZATION IS SEQUENTIAL                            ZBNKINV1
+004000            ACCESS MODE  IS SEQUENTIAL                            ZBNKINV1
+004100            FILE STATUS  IS WS-PRINTOUT-STATUS.                   ZBNKINV1
+004200                                                                  ZBNKINV1
+004300 DATA DIVISION.                                                   ZBNKINV1
+004400 FILE SECTION.                                                    ZBNKINV1
+004500                                                                  ZBNKINV1
+004600 FD  PRINTOUT-FILE.                                               ZBNKINV1
+004700 01  PRINTOUT-REC                            PIC X(80).           ZBNKINV1
+004800                                                                  ZBNKINV1
+004900 WORKING-STORAGE SECTION.                                         ZBNKINV1
+005000 COPY CTIMERD.                                                    ZBNKINV1
+005100                                                                  ZBNKINV1
+005200 01  WS-MISC-STORAGE.                                             ZBNKINV1
+005300   05  WS-PROGRAM-ID                         PIC X(8)             ZBNKINV1
+005400       VALUE 'ZBNKINV1'.                                          ZBNKINV1
+005500   05  WS-PRINTOUT-STATUS.                                        ZBNKINV1
+005600     10  WS-PRINTOUT-STAT1                    PIC X(1).           ZBNKINV1
+005700     10  WS-PRINTOUT-STAT2                    PIC X(1).           ZBNKINV1
+005800   05  WS-IO-STATUS.                                              ZBNKINV1
+005900     10  WS-IO-STAT1                          PIC X(1).           ZBNKINV1
+006000     10  WS-IO-STAT2                          PIC X(1).           ZBNKINV1
+006100   05  WS-TWO-BYTES.                                              ZBNKINV1
+006200     10  WS-TWO-BYTES-LEFT                    PIC X(1).           ZBNKINV1
+006300     10  WS-TWO-BYTES-RIGHT                   PIC X(1).           ZBNKINV1
+006400   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 ZBNKINV1
+006500                                             PIC 9(1) COMP.       ZBNKINV1
+006600   05  WS-VERSION                            PIC X(7).            ZBNKINV1
+006700   05  WS-SUB1                               PIC S9(4) COMP.      ZBNKINV1
+006800   05  WS-MODULES-LISTED                      PIC 9(3)            ZBNKINV1
+006900       VALUE ZERO.                                                ZBNKINV1
+007000   05  WS-CONSOLE-MESSAGE                    PIC X(60).           ZBNKINV1
+007100                                                                  ZBNKINV1
+007200***************************************************************** ZBNKINV1
+007300* Compiled inventory of the program ids currently making up the * ZBNKINV1
+007400* BBANK/SBANK/DBANK/UBNKPLT families.  Add a new FILLER entry   * ZBNKINV1
+007500* here whenever a new program joins one of those families.      * ZBNKINV1
+007600***************************************************************** ZBNKINV1
+007700 01  WS-MODULE-NAMES.                                             ZBNKINV1
+007800   05  FILLER PIC X(8) VALUE 'BBANK10P'.                          ZBNKINV1
+007900   05  FILLER PIC X(8) VALUE 'BBANK20P'.                          ZBNKINV1
+008000   05  FILLER PIC X(8) VALUE 'BBANK30P'.                          ZBNKINV1
+008100   05  FILLER PIC X(8) VALUE 'BBANK35P'.                          ZBNKINV1
+008200   05  FILLER PIC X(8) VALUE 'BBANK40P'.                          ZBNKINV1
+008300   05  FILLER PIC X(8) VALUE 'BBANK50P'.                          ZBNKINV1
+008400   05  FILLER PIC X(8) VALUE 'BBANK60P'.                          ZBNKINV1
+008500   05  FILLER PIC X(8) VALUE 'BBANK61P'.                          ZBNKINV1
+008600   05  FILLER PIC X(8) VALUE 'BBANK62P'.                          ZBNKINV1
+008700   05  FILLER PIC X(8) VALUE 'BBANK70P'.                          ZBNKINV1
+008800   05  FILLER PIC X(8) VALUE 'BBANK80P'.                          ZBNKINV1
+008900   05  FILLER PIC X(8) VALUE 'BBANK90P'.                          ZBNKINV1
+009000   05  FILLER PIC X(8) VALUE 'BBANK91P'.                          ZBNKINV1
+009100   05  FILLER PIC X(8) VALUE 'BBANK99P'.                          ZBNKINV1
+009200   05  FILLER PIC X(8) VALUE 'BBANKZZP'.                          ZBNKINV1
+009300   05  FILLER PIC X(8) VALUE 'DBANK02P'.                          ZBNKINV1
+009400   05  FILLER PIC X(8) VALUE 'DBANK04P'.                          ZBNKINV1
+009500   05  FILLER PIC X(8) VALUE 'DBANK05P'.                          ZBNKINV1
+009600   05  FILLER PIC X(8) VALUE 'DBANK06P'.                          ZBNKINV1
+009700   05  FILLER PIC X(8) VALUE 'DBANK07P'.                          ZBNKINV1
+009800   05  FILLER PIC X(8) VALUE 'DBANK08P'.                          ZBNKINV1
+009900   05  FILLER PIC X(8) VALUE 'DBANK09P'.                          ZBNKINV1
+010000   05  FILLER PIC X(8) VALUE 'DBANK11P'.                          ZBNKINV1
+010100   05  FILLER PIC X(8) VALUE 'DBANK13P'.                          ZBNKINV1
+010200   05  FILLER PIC X(8) VALUE 'DBANK14P'.                          ZBNKINV1
+010300   05  FILLER PIC X(8) VALUE 'DBANK15P'.                          ZBNKINV1
+010400   05  FILLER PIC X(8) VALUE 'DBANK16P'.                          ZBNKINV1
+010500   05  FILLER PIC X(8) VALUE 'DBANK17P'.                          ZBNKINV1
+010600   05  FILLER PIC X(8) VALUE 'DBANK18P'.                          ZBNKINV1
+010700   05  FILLER PIC X(8) VALUE 'DBANK19P'.                          ZBNKINV1
+010800   05  FILLER PIC X(8) VALUE 'DBANK20P'.                          ZBNKINV1
+010900   05  FILLER PIC X(8) VALUE 'DBANK21P'.                          ZBNKINV1
+011000   05  FILLER PIC X(8) VALUE 'DBANK22P'.                          ZBNKINV1
+011100   05  FILLER PIC X(8) VALUE 'DBANK23P'.                          ZBNKINV1
+011200   05  FILLER PIC X(8) VALUE 'DBANK24P'.                          ZBNKINV1
+011300   05  FILLER PIC X(8) VALUE 'DBANK51P'.                          ZBNKINV1
+011400   05  FILLER PIC X(8) VALUE 'DBANK52P'.                          ZBNKINV1
+011500   05  FILLER PIC X(8) VALUE 'DBANKFRP'.                          ZBNKINV1
+011600   05  FILLER PIC X(8) VALUE 'DBANKIOP'.                          ZBNKINV1
+011700   05  FILLER PIC X(8) VALUE 'DBANKLNP'.                          ZBNKINV1
+011800   05  FILLER PIC X(8) VALUE 'SBANK00P'.                          ZBNKINV1
+011900   05  FILLER PIC X(8) VALUE 'SBANK10P'.                          ZBNKINV1
+012000   05  FILLER PIC X(8) VALUE 'SBANK20P'.                          ZBNKINV1
+012100   05  FILLER PIC X(8) VALUE 'SBANK30P'.                          ZBNKINV1
+012200   05  FILLER PIC X(8) VALUE 'SBANK35P'.                          ZBNKINV1
+012300   05  FILLER PIC X(8) VALUE 'SBANK40P'.                          ZBNKINV1
+012400   05  FILLER PIC X(8) VALUE 'SBANK50P'.                          ZBNKINV1
+012500   05  FILLER PIC X(8) VALUE 'SBANK60P'.                          ZBNKINV1
+012600   05  FILLER PIC X(8) VALUE 'SBANK61P'.                          ZBNKINV1
+012700   05  FILLER PIC X(8) VALUE 'SBANK62P'.                          ZBNKINV1
+012800   05  FILLER PIC X(8) VALUE 'SBANK70P'.                          ZBNKINV1
+012900   05  FILLER PIC X(8) VALUE 'SBANK80P'.                          ZBNKINV1
+013000   05  FILLER PIC X(8) VALUE 'SBANK90P'.                          ZBNKINV1
+013100   05  FILLER PIC X(8) VALUE 'SBANK91P'.                          ZBNKINV1
+013200   05  FILLER PIC X(8) VALUE 'SBANK99P'.                          ZBNKINV1
+013300   05  FILLER PIC X(8) VALUE 'SBANKZZP'.                          ZBNKINV1
+013400   05  FILLER PIC X(8) VALUE 'UBNKPLT1'.                          ZBNKINV1
+013500   05  FILLER PIC X(8) VALUE 'UBNKPLT2'.                          ZBNKINV1
+013600 01  WS-MODULE-TABLE REDEFINES WS-MODULE-NAMES.                   ZBNKINV1
+013700   05  WS-MODULE-ENTRY                       PIC X(8)             ZBNKINV1
+013800       OCCURS 58 TIMES.                                           ZBNKINV1
+013900                                                                  ZBNKINV1
+014000 01  WS-HEADING-LINE1.                                            ZBNKINV1
+014100   05  FILLER                                PIC X(30)            ZBNKINV1
+014200       VALUE 'Module/Version Inventory'.                          ZBNKINV1
+014300   05  FILLER                                PIC X(50)            ZBNKINV1
+014400       VALUE SPACES.                                               ZBNKINV1
+014500 01  WS-HEADING-LINE2.                                            ZBNKINV1
+014600   05  FILLER                                PIC X(10)            ZBNKINV1
+014700       VALUE 'Program'.                                           ZBNKINV1
+014800   05  FILLER                                PIC X(10)            ZBNKINV1
+014900       VALUE 'Version'.                                           ZBNKINV1
+015000   05  FILLER                                PIC X(60)            ZBNKINV1
+015100       VALUE SPACES.                                               ZBNKINV1
+015200 01  WS-DETAIL-LINE.                                              ZBNKINV1
+015300   05  WS-DETAIL-PROGRAM                     PIC X(10).           ZBNKINV1
+015400   05  WS-DETAIL-VERSION                     PIC X(10).           ZBNKINV1
+015500   05  FILLER                                PIC X(60)            ZBNKINV1
+015600       VALUE SPACES.                                               ZBNKINV1
+015700                                                                  ZBNKINV1
+015800 PROCEDURE DIVISION.                                              ZBNKINV1
+015900                                                                  ZBNKINV1
+016000     PERFORM RUN-TIME.                                            ZBNKINV1
+016100                                                                  ZBNKINV1
+016200     MOVE 'Module/version inventory report starting'              ZBNKINV1
+016300       TO WS-CONSOLE-MESSAGE.                                     ZBNKINV1
+016400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKINV1
+016500                                                                  ZBNKINV1
+016600     CALL 'SVERSONP' USING WS-VERSION.                            ZBNKINV1
+016700                                                                  ZBNKINV1
+016800     PERFORM OPEN-FILES.                                          ZBNKINV1
+016900                                                                  ZBNKINV1
+017000     MOVE WS-HEADING-LINE1 TO PRINTOUT-REC.                       ZBNKINV1
+017100     PERFORM WRITE-PRINTOUT-LINE.                                 ZBNKINV1
+017200     MOVE WS-HEADING-LINE2 TO PRINTOUT-REC.                       ZBNKINV1
+017300     PERFORM WRITE-PRINTOUT-LINE.                                 ZBNKINV1
+017400                                                                  ZBNKINV1
+017500     PERFORM PRINT-MODULE-ENTRY                                   ZBNKINV1
+017600             VARYING WS-SUB1 FROM 1 BY 1                          ZBNKINV1
+017700             UNTIL WS-SUB1 IS GREATER THAN 58.                    ZBNKINV1
+017800                                                                  ZBNKINV1
+017900     PERFORM CLOSE-FILES.                                         ZBNKINV1
+018000                                                                  ZBNKINV1
+018100     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKINV1
+018200     STRING WS-MODULES-LISTED     DELIMITED BY SIZE                ZBNKINV1
+018300            ' modules listed on the inventory report'             ZBNKINV1
+018400              DELIMITED BY SIZE                                   ZBNKINV1
+018500       INTO WS-CONSOLE-MESSAGE.                                   ZBNKINV1
+018600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKINV1
+018700     MOVE 'End Of Job'                                            ZBNKINV1
+018800       TO WS-CONSOLE-MESSAGE.                                     ZBNKINV1
+018900     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKINV1
+019000                                                                  ZBNKINV1
+019100     PERFORM RUN-TIME.                                            ZBNKINV1
+019200                                                                  ZBNKINV1
+019300     MOVE 0 TO RETURN-CODE.                                       ZBNKINV1
+019400                                                                  ZBNKINV1
+019500     GOBACK.                                                      ZBNKINV1
+019600                                                                  ZBNKINV1
+019700***************************************************************** ZBNKINV1
+019800* Print one detail line for the table entry at subscript WS-SUB1 ZBNKINV1
+019900***************************************************************** ZBNKINV1
+020000 PRINT-MODULE-ENTRY.                                              ZBNKINV1
+020100     MOVE SPACES TO WS-DETAIL-LINE.                               ZBNKINV1
+020200     MOVE WS-MODULE-ENTRY (WS-SUB1) TO WS-DETAIL-PROGRAM.         ZBNKINV1
+020300     MOVE WS-VERSION TO WS-DETAIL-VERSION.                        ZBNKINV1
+020400     MOVE WS-DETAIL-LINE TO PRINTOUT-REC.                         ZBNKINV1
+020500     PERFORM WRITE-PRINTOUT-LINE.                                 ZBNKINV1
+020600     ADD 1 TO WS-MODULES-LISTED.                                  ZBNKINV1
+020700                                                                  ZBNKINV1
+020800***************************************************************** ZBNKINV1
+020900* Write a line of the report and check for errors                ZBNKINV1
+021000***************************************************************** ZBNKINV1
+021100 WRITE-PRINTOUT-LINE.                                             ZBNKINV1
+021200     WRITE PRINTOUT-REC.                                          ZBNKINV1
+021300     IF WS-PRINTOUT-STATUS IS NOT EQUAL TO '00'                   ZBNKINV1
+021400        MOVE 'Unable to write inventory report line'              ZBNKINV1
+021500          TO WS-CONSOLE-MESSAGE                                   ZBNKINV1
+021600        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKINV1
+021700        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   ZBNKINV1
+021800        PERFORM DISPLAY-IO-STATUS                                 ZBNKINV1
+021900        PERFORM ABORT-PROGRAM                                     ZBNKINV1
+022000     END-IF.                                                      ZBNKINV1
+022100                                                                  ZBNKINV1
+022200***************************************************************** ZBNKINV1
+022300* Open the report output file                                   * ZBNKINV1
+022400***************************************************************** ZBNKINV1
+022500 OPEN-FILES.                                                      ZBNKINV1
+022600     OPEN OUTPUT PRINTOUT-FILE.                                   ZBNKINV1
+022700     IF WS-PRINTOUT-STATUS IS NOT EQUAL TO '00'                   ZBNKINV1
+022800        MOVE 'PRINTOUT file open failure...'                      ZBNKINV1
+022900          TO WS-CONSOLE-MESSAGE                                   ZBNKINV1
+023000        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKINV1
+023100        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   ZBNKINV1
+023200        PERFORM DISPLAY-IO-STATUS                                 ZBNKINV1
+023300        PERFORM ABORT-PROGRAM                                     ZBNKINV1
+023400     END-IF.                                                      ZBNKINV1
+023500                                                                  ZBNKINV1
+023600***************************************************************** ZBNKINV1
+023700* Close the report output file                                  * ZBNKINV1
+023800***************************************************************** ZBNKINV1
+023900 CLOSE-FILES.                                                     ZBNKINV1
+024000     CLOSE PRINTOUT-FILE.                                         ZBNKINV1
+024100                                                                  ZBNKINV1
+024200***************************************************************** ZBNKINV1
+024300* Display the file status bytes. This routine will display as   * ZBNKINV1
+024400* two digits if the full two byte file status is numeric. If    * ZBNKINV1
+024500* second byte is non-numeric then it will be treated as a       * ZBNKINV1
+024600* binary number.                                                * ZBNKINV1
+024700***************************************************************** ZBNKINV1
+024800 DISPLAY-IO-STATUS.                                               ZBNKINV1
+024900     IF WS-IO-STATUS NUMERIC                                      ZBNKINV1
+025000        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKINV1
+025100        STRING 'File status -' DELIMITED BY SIZE                  ZBNKINV1
+025200               WS-IO-STATUS DELIMITED BY SIZE                     ZBNKINV1
+025300          INTO WS-CONSOLE-MESSAGE                                 ZBNKINV1
+025400        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKINV1
+025500     ELSE                                                         ZBNKINV1
+025600        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     ZBNKINV1
+025700        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    ZBNKINV1
+025800        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKINV1
+025900        STRING 'File status -' DELIMITED BY SIZE                  ZBNKINV1
+026000               WS-IO-STAT1 DELIMITED BY SIZE                      ZBNKINV1
+026100               '/' DELIMITED BY SIZE                              ZBNKINV1
+026200               WS-TWO-BYTES DELIMITED BY SIZE                     ZBNKINV1
+026300          INTO WS-CONSOLE-MESSAGE                                 ZBNKINV1
+026400        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKINV1
+026500     END-IF.                                                      ZBNKINV1
+026600                                                                  ZBNKINV1
+026700***************************************************************** ZBNKINV1
+026800* 'ABORT' the program.                                          * ZBNKINV1
+026900* Program is abending...                                        * ZBNKINV1
+027000***************************************************************** ZBNKINV1
+027100 ABORT-PROGRAM.                                                   ZBNKINV1
+027200     IF WS-CONSOLE-MESSAGE NOT = SPACES                           ZBNKINV1
+027300        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKINV1
+027400     END-IF.                                                      ZBNKINV1
+027500     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        ZBNKINV1
+027510     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKINV1
+027520     MOVE 16 TO RETURN-CODE.                                      ZBNKINV1
+027600     STOP RUN.                                                    ZBNKINV1
+027700                                                                  ZBNKINV1
+027800***************************************************************** ZBNKINV1
+027900* Display CONSOLE messages...                                   * ZBNKINV1
+028000***************************************************************** ZBNKINV1
+028100 DISPLAY-CONSOLE-MESSAGE.                                         ZBNKINV1
+028200     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               ZBNKINV1
+028300       UPON CONSOLE.                                              ZBNKINV1
+028400     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       ZBNKINV1
+028500     COPY CTIMERP.                                                ZBNKINV1
+028600                                                                  ZBNKINV1
+028700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ZBNKINV1

@@ -0,0 +1,103 @@
+000100***************************************************************** dbank19p
+000200*                                                                 dbank19p
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * dbank19p
+000400*   This demonstration program is provided for use by users     * dbank19p
+000500*   of Micro Focus products and may be used, modified and       * dbank19p
+000600*   distributed as part of your application provided that       * dbank19p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank19p
+000800*   in this material.                                           * dbank19p
+000900*                                                                 dbank19p
+001000***************************************************************** dbank19p
+001100                                                                  dbank19p
+001200***************************************************************** dbank19p
+001300* Program:     DBANK19P.CBL                                     * dbank19p
+001400* Function:    Write one entry to the ATM cash journal          * dbank19p
+001500*              (file BNKATMJ), keyed by terminal id and          dbank19p
+001600*              timestamp, recording a cash dispense or a        * dbank19p
+001700*              failed dispense attempt.  VSAM Version            dbank19p
+001800***************************************************************** dbank19p
+001900                                                                  dbank19p
+002000 IDENTIFICATION DIVISION.                                         dbank19p
+002100 PROGRAM-ID.                                                      dbank19p
+002200     DBANK19P.                                                    dbank19p
+002300 DATE-WRITTEN.                                                    dbank19p
+002400     September 2002.                                              dbank19p
+002500 DATE-COMPILED.                                                   dbank19p
+002600     Today.                                                       dbank19p
+002700                                                                  dbank19p
+002800 ENVIRONMENT DIVISION.                                            dbank19p
+002900                                                                  dbank19p
+003000 DATA DIVISION.                                                   dbank19p
+003100                                                                  dbank19p
+003200 WORKING-STORAGE SECTION.                                         dbank19p
+003300 01  WS-MISC-STORAGE.                                             dbank19p
+003400  05  WS-PROGRAM-ID                         PIC X(8)              dbank19p
+003500           VALUE 'DBANK19P'.                                      dbank19p
+003600  05  WS-COMMAREA-LENGTH                    PIC 9(5).             dbank19p
+003700  05  WS-RESP                               PIC S9(8) COMP.       dbank19p
+003800  05  WS-BNKATMJ-RID                        PIC X(30).            dbank19p
+003900                                                                  dbank19p
+004000 01  WS-BNKATMJ-REC.                                               dbank19p
+004100 COPY CBANKVAJ.                                                   dbank19p
+004200                                                                  dbank19p
+004300 01  WS-COMMAREA.                                                 dbank19p
+004400 COPY CBANKD19.                                                   dbank19p
+004500                                                                  dbank19p
+004600 COPY CABENDD.                                                    dbank19p
+004700                                                                  dbank19p
+004800 LINKAGE SECTION.                                                 dbank19p
+004900 01  DFHCOMMAREA.                                                 dbank19p
+005000  05  LK-COMMAREA                           PIC X(1)              dbank19p
+005100            OCCURS 1 TO 4096 TIMES                                dbank19p
+005200            DEPENDING ON WS-COMMAREA-LENGTH.                      dbank19p
+005300                                                                  dbank19p
+005400 COPY CENTRY.                                                     dbank19p
+005500***************************************************************** dbank19p
+005600* Move the passed data to our area                             *  dbank19p
+005700***************************************************************** dbank19p
+005800     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank19p
+005900     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank19p
+006000                                                                  dbank19p
+006100***************************************************************** dbank19p
+006200* Initialize our output area                                   *  dbank19p
+006300***************************************************************** dbank19p
+006400     MOVE SPACES TO CD19O-DATA.                                   dbank19p
+006500     SET CD19O-OK TO TRUE.                                        dbank19p
+006600                                                                  dbank19p
+006700***************************************************************** dbank19p
+006800* Build and write the journal entry, keyed by terminal id       * dbank19p
+006900* followed by timestamp so entries for the same machine         * dbank19p
+007000* stay together and in time order                               * dbank19p
+007100***************************************************************** dbank19p
+007200     MOVE SPACES TO WS-BNKATMJ-REC.                               dbank19p
+007300     MOVE CD19I-TERMID TO ATJ-REC-TERMID.                         dbank19p
+007400     MOVE CD19I-TIMESTAMP TO ATJ-REC-TIMESTAMP.                   dbank19p
+007500     MOVE CD19I-USERID TO ATJ-REC-USERID.                         dbank19p
+007600     MOVE CD19I-ACCNO TO ATJ-REC-ACCNO.                           dbank19p
+007700     MOVE CD19I-REQUESTED-AMT TO ATJ-REC-REQUESTED-AMT.           dbank19p
+007800     MOVE CD19I-DISPENSED-AMT TO ATJ-REC-DISPENSED-AMT.           dbank19p
+007900     MOVE CD19I-STATUS TO ATJ-REC-STATUS.                         dbank19p
+008000     MOVE ATJ-KEY TO WS-BNKATMJ-RID.                              dbank19p
+008100     EXEC CICS WRITE FILE('BNKATMJ')                              dbank19p
+008200                FROM(WS-BNKATMJ-REC)                              dbank19p
+008300                LENGTH(LENGTH OF WS-BNKATMJ-REC)                  dbank19p
+008400                RIDFLD(WS-BNKATMJ-RID)                            dbank19p
+008500                KEYLENGTH(LENGTH OF WS-BNKATMJ-RID)               dbank19p
+008600                RESP(WS-RESP)                                     dbank19p
+008700     END-EXEC.                                                    dbank19p
+008800     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank19p
+008900       SET CD19O-ERROR TO TRUE                                    dbank19p
+009000       MOVE 'Unable to write ATM journal entry' TO CD19O-MSG      dbank19p
+009100     END-IF.                                                      dbank19p
+009200                                                                  dbank19p
+009300***************************************************************** dbank19p
+009400* Move the result back to the callers area                     *  dbank19p
+009500***************************************************************** dbank19p
+009600     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank19p
+009700                                                                  dbank19p
+009800***************************************************************** dbank19p
+009900* Return to our caller                                         *  dbank19p
+010000***************************************************************** dbank19p
+010100 COPY CRETURN.                                                    dbank19p
+010200                                                                  dbank19p
+010300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank19p

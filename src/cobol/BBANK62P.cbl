@@ -0,0 +1,311 @@
+000100***************************************************************** bbank62p
+000200*                                                               * bbank62p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * bbank62p
+000400*   This demonstration program is provided for use by users     * bbank62p
+000500*   of Micro Focus products and may be used, modified and       * bbank62p
+000600*   distributed as part of your application provided that       * bbank62p
+000700*   you properly acknowledge the copyright of Micro Focus       * bbank62p
+000800*   in this material.                                           * bbank62p
+000900*                                                               * bbank62p
+001000***************************************************************** bbank62p
+001100                                                                  bbank62p
+001200***************************************************************** bbank62p
+001300* Program:     BBANK62P.CBL                                     * bbank62p
+001400* Layer:       Business logic                                   * bbank62p
+001500* Function:    Set up or change ATM enablement and daily limit  * bbank62p
+001600***************************************************************** bbank62p
+001700                                                                  bbank62p
+001800 IDENTIFICATION DIVISION.                                         bbank62p
+001900 PROGRAM-ID.                                                      bbank62p
+002000     BBANK62P.                                                    bbank62p
+002100 DATE-WRITTEN.                                                    bbank62p
+002200     August 2026.                                                 bbank62p
+002300 DATE-COMPILED.                                                   bbank62p
+002400     Today.                                                       bbank62p
+002500                                                                  bbank62p
+002600 ENVIRONMENT DIVISION.                                            bbank62p
+002700                                                                  bbank62p
+002800 DATA DIVISION.                                                   bbank62p
+002900 WORKING-STORAGE SECTION.                                         bbank62p
+003000 01  WS-MISC-STORAGE.                                             bbank62p
+003100   05  WS-PROGRAM-ID                         PIC X(8)             bbank62p
+003200       VALUE 'BBANK62P'.                                          bbank62p
+003300   05  WS-INPUT-FLAG                         PIC X(1).            bbank62p
+003400     88  INPUT-OK                            VALUE '0'.           bbank62p
+003500     88  INPUT-ERROR                         VALUE '1'.           bbank62p
+003600   05  WS-RETURN-FLAG                        PIC X(1).            bbank62p
+003700     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    bbank62p
+003800     88  WS-RETURN-FLAG-ON                   VALUE '1'.           bbank62p
+003900   05  WS-RETURN-MSG                         PIC X(75).           bbank62p
+004000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        bbank62p
+004100   05  WS-PFK-FLAG                           PIC X(1).            bbank62p
+004200     88  PFK-VALID                           VALUE '0'.           bbank62p
+004300     88  PFK-INVALID                         VALUE '1'.           bbank62p
+004400   05  WS-ERROR-MSG                          PIC X(75).           bbank62p
+004500   05  WS-EDIT-AMT-5-2                       PIC ZZ,ZZ9.99-.      bbank62p
+004600   05  WS-SUB1                               PIC S9(4) COMP.      bbank62p
+004700                                                                  bbank62p
+004800 01  WS-BANK-DATA.                                                bbank62p
+004900 COPY CBANKDAT.                                                   bbank62p
+005000                                                                  bbank62p
+005100 01  WS-HELP-DATA.                                                bbank62p
+005200 COPY CHELPD01.                                                   bbank62p
+005300                                                                  bbank62p
+005400 01  WS-ACCT-DATA.                                                bbank62p
+005500 COPY CBANKD11.                                                   bbank62p
+005600                                                                  bbank62p
+005700 COPY CABENDD.                                                    bbank62p
+005800                                                                  bbank62p
+005900 LINKAGE SECTION.                                                 bbank62p
+006000 01  DFHCOMMAREA.                                                 bbank62p
+006100   05  LK-COMMAREA                           PIC X(6144).         bbank62p
+006200                                                                  bbank62p
+006300 COPY CENTRY.                                                     bbank62p
+006400***************************************************************** bbank62p
+006500* Make ourselves re-entrant                                     * bbank62p
+006600***************************************************************** bbank62p
+006700     MOVE SPACES TO WS-ERROR-MSG.                                 bbank62p
+006800                                                                  bbank62p
+006900***************************************************************** bbank62p
+007000* Move the passed area to our area                              * bbank62p
+007100***************************************************************** bbank62p
+007200     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. bbank62p
+007300                                                                  bbank62p
+007400***************************************************************** bbank62p
+007500* Ensure error message is cleared                               * bbank62p
+007600***************************************************************** bbank62p
+007700     MOVE SPACES TO BANK-ERROR-MSG.                               bbank62p
+007800                                                                  bbank62p
+007900***************************************************************** bbank62p
+008000* This is the main process                                      * bbank62p
+008100***************************************************************** bbank62p
+008200                                                                  bbank62p
+008300***************************************************************** bbank62p
+008400* Save the passed return flag and then turn it off              * bbank62p
+008500***************************************************************** bbank62p
+008600     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     bbank62p
+008700     SET BANK-RETURN-FLAG-OFF TO TRUE.                            bbank62p
+008800                                                                  bbank62p
+008900***************************************************************** bbank62p
+009000* Check the AID to see if its valid at this point               * bbank62p
+009100***************************************************************** bbank62p
+009200     SET PFK-INVALID TO TRUE.                                     bbank62p
+009300     IF BANK-AID-ENTER OR                                         bbank62p
+009400        BANK-AID-PFK03 OR                                         bbank62p
+009500        BANK-AID-PFK04 OR                                         bbank62p
+009600        BANK-AID-PFK10                                            bbank62p
+009700        SET PFK-VALID TO TRUE                                     bbank62p
+009800     END-IF.                                                      bbank62p
+009900     IF BANK-AID-PFK01 AND                                        bbank62p
+010000        BANK-HELP-INACTIVE                                        bbank62p
+010100        SET BANK-HELP-ACTIVE TO TRUE                              bbank62p
+010200        SET PFK-VALID TO TRUE                                     bbank62p
+010300     END-IF.                                                      bbank62p
+010400     IF PFK-INVALID                                               bbank62p
+010500        SET BANK-AID-ENTER TO TRUE                                bbank62p
+010600     END-IF.                                                      bbank62p
+010700                                                                  bbank62p
+010800***************************************************************** bbank62p
+010900* Check the AID to see if we have to quit                       * bbank62p
+011000***************************************************************** bbank62p
+011100     IF BANK-AID-PFK03                                            bbank62p
+011200        MOVE 'BBANK62P' TO BANK-LAST-PROG                         bbank62p
+011300        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         bbank62p
+011400        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        bbank62p
+011500        MOVE 'BANK99A' TO BANK-NEXT-MAP                           bbank62p
+011600        GO TO COMMON-RETURN                                       bbank62p
+011700     END-IF.                                                      bbank62p
+011800                                                                  bbank62p
+011900***************************************************************** bbank62p
+012000* Check the to see if user needs or has been using help         * bbank62p
+012100***************************************************************** bbank62p
+012200     IF BANK-HELP-ACTIVE                                          bbank62p
+012300        IF BANK-AID-PFK04                                         bbank62p
+012400           SET BANK-HELP-INACTIVE TO TRUE                         bbank62p
+012500           MOVE 00 TO BANK-HELP-SCREEN                            bbank62p
+012600           MOVE 'BBANK62P' TO BANK-LAST-PROG                      bbank62p
+012700           MOVE 'BBANK62P' TO BANK-NEXT-PROG                      bbank62p
+012800           MOVE 'MBANK62' TO BANK-LAST-MAPSET                     bbank62p
+012900           MOVE 'HELP62A' TO BANK-LAST-MAP                        bbank62p
+013000           MOVE 'MBANK62' TO BANK-NEXT-MAPSET                     bbank62p
+013100           MOVE 'BANK62A' TO BANK-NEXT-MAP                        bbank62p
+013200           GO TO COMMON-RETURN                                    bbank62p
+013300        ELSE                                                      bbank62p
+013400           MOVE 01 TO BANK-HELP-SCREEN                            bbank62p
+013500           MOVE 'BBANK62P' TO BANK-LAST-PROG                      bbank62p
+013600           MOVE 'BBANK62P' TO BANK-NEXT-PROG                      bbank62p
+013700           MOVE 'MBANK62' TO BANK-LAST-MAPSET                     bbank62p
+013800           MOVE 'BANK62A' TO BANK-LAST-MAP                        bbank62p
+013900           MOVE 'MBANK62' TO BANK-NEXT-MAPSET                     bbank62p
+014000           MOVE 'HELP62A' TO BANK-NEXT-MAP                        bbank62p
+014100           MOVE 'BANK62' TO HELP01I-SCRN                          bbank62p
+014200           COPY CHELPX01.                                         bbank62p
+014300           MOVE HELP01O-DATA TO BANK-HELP-DATA                    bbank62p
+014400           GO TO COMMON-RETURN                                    bbank62p
+014500     END-IF.                                                      bbank62p
+014600                                                                  bbank62p
+014700***************************************************************** bbank62p
+014800* Check the AID to see if we have to return to previous screen  * bbank62p
+014900***************************************************************** bbank62p
+015000     IF BANK-AID-PFK04                                            bbank62p
+015100        MOVE 'BBANK62P' TO BANK-LAST-PROG                         bbank62p
+015200        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         bbank62p
+015300        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        bbank62p
+015400        MOVE 'BANK20A' TO BANK-NEXT-MAP                           bbank62p
+015500        SET BANK-AID-ENTER TO TRUE                                bbank62p
+015600        GO TO COMMON-RETURN                                       bbank62p
+015700     END-IF.                                                      bbank62p
+015800                                                                  bbank62p
+015900* Check if we have set the screen up before or is this 1st time   bbank62p
+016000     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK62'                bbank62p
+016100        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      bbank62p
+016200        MOVE 'BBANK62P' TO BANK-LAST-PROG                         bbank62p
+016300        MOVE 'BBANK62P' TO BANK-NEXT-PROG                         bbank62p
+016400        MOVE 'MBANK62' TO BANK-LAST-MAPSET                        bbank62p
+016500        MOVE 'BANK62A' TO BANK-LAST-MAP                           bbank62p
+016600        MOVE 'MBANK62' TO BANK-NEXT-MAPSET                        bbank62p
+016700        MOVE 'BANK62A' TO BANK-NEXT-MAP                           bbank62p
+016800        PERFORM POPULATE-SCREEN-DATA THRU                         bbank62p
+016900                POPULATE-SCREEN-DATA-EXIT                         bbank62p
+017000        GO TO COMMON-RETURN                                       bbank62p
+017100     END-IF.                                                      bbank62p
+017200                                                                  bbank62p
+017300***************************************************************** bbank62p
+017400* Check to see if the data changed                              * bbank62p
+017500***************************************************************** bbank62p
+017600     IF ATM-CHANGE-REQUEST                                        bbank62p
+017700        IF BANK-SCR62-OLD-ATM-ENABLED IS NOT EQUAL TO             bbank62p
+017800             BANK-SCR62-NEW-ATM-ENABLED OR                        bbank62p
+017900           BANK-SCR62-OLD-ATM-LIM IS NOT EQUAL TO                 bbank62p
+018000             BANK-SCR62-NEW-ATM-LIM                               bbank62p
+018100          SET ATM-DATA-CHANGED TO TRUE                            bbank62p
+018200        ELSE                                                      bbank62p
+018300          SET ATM-DATA-UNCHANGED TO TRUE                          bbank62p
+018400        END-IF                                                    bbank62p
+018500     END-IF.                                                      bbank62p
+018600                                                                  bbank62p
+018700* Data has changed, we need to validate changes                   bbank62p
+018800     IF ATM-DATA-CHANGED AND                                      bbank62p
+018900        ATM-CHANGE-REQUEST                                        bbank62p
+019000        PERFORM VALIDATE-DATA THRU                                bbank62p
+019100                VALIDATE-DATA-EXIT                                bbank62p
+019200        IF INPUT-ERROR                                            bbank62p
+019300           MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                    bbank62p
+019400           MOVE 'BBANK62P' TO BANK-LAST-PROG                      bbank62p
+019500           MOVE 'BBANK62P' TO BANK-NEXT-PROG                      bbank62p
+019600           MOVE 'MBANK62' TO BANK-LAST-MAPSET                     bbank62p
+019700           MOVE 'BANK62A' TO BANK-LAST-MAP                        bbank62p
+019800           MOVE 'MBANK62' TO BANK-NEXT-MAPSET                     bbank62p
+019900           MOVE 'BANK62A' TO BANK-NEXT-MAP                        bbank62p
+020000           GO TO COMMON-RETURN                                    bbank62p
+020100        END-IF                                                    bbank62p
+020200     END-IF.                                                      bbank62p
+020300                                                                  bbank62p
+020400* Data has changed, we need to verify the change                  bbank62p
+020500     IF ATM-DATA-CHANGED AND                                      bbank62p
+020600        ATM-CHANGE-REQUEST                                        bbank62p
+020700        MOVE 'Please use F10 to confirm changes' TO WS-ERROR-MSG  bbank62p
+020800        SET ATM-CHANGE-VERIFY TO TRUE                             bbank62p
+020900        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       bbank62p
+021000        MOVE 'BBANK62P' TO BANK-LAST-PROG                         bbank62p
+021100        MOVE 'BBANK62P' TO BANK-NEXT-PROG                         bbank62p
+021200        MOVE 'MBANK62' TO BANK-LAST-MAPSET                        bbank62p
+021300        MOVE 'BANK62A' TO BANK-LAST-MAP                           bbank62p
+021400        MOVE 'MBANK62' TO BANK-NEXT-MAPSET                        bbank62p
+021500        MOVE 'BANK62A' TO BANK-NEXT-MAP                           bbank62p
+021600        GO TO COMMON-RETURN                                       bbank62p
+021700     END-IF.                                                      bbank62p
+021800* Data was changed and verified - go update the account record    bbank62p
+021900     IF ATM-CHANGE-VERIFY AND                                     bbank62p
+022000        BANK-AID-PFK10                                            bbank62p
+022100        MOVE SPACES TO CD11-DATA                                  bbank62p
+022200        MOVE BANK-SCR62-ACCNO TO CD11I-ACCNO                      bbank62p
+022300* Set criteria for I/O rotine                                     bbank62p
+022400        SET CD11I-WRITE-ATM TO TRUE                               bbank62p
+022500* Move the new data                                               bbank62p
+022600        MOVE BANK-SCR62-NEW-ATM-ENABLED TO CD11I-ATM-ENABLED      bbank62p
+022700        MOVE BANK-SCR62-NEW-ATM-LIM TO CD11I-ATM-LIM-N            bbank62p
+022800* Now go update the data                                          bbank62p
+022900 COPY CBANKX11.                                                   bbank62p
+023000        IF CD11O-ACCNO IS EQUAL TO SPACES                         bbank62p
+023100           MOVE 'Unable to update ATM settings' TO WS-ERROR-MSG   bbank62p
+023200           MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                    bbank62p
+023300           MOVE 'BBANK62P' TO BANK-LAST-PROG                      bbank62p
+023400           MOVE 'BBANK62P' TO BANK-NEXT-PROG                      bbank62p
+023500           MOVE 'MBANK62' TO BANK-LAST-MAPSET                     bbank62p
+023600           MOVE 'BANK62A' TO BANK-LAST-MAP                        bbank62p
+023700           MOVE 'MBANK62' TO BANK-NEXT-MAPSET                     bbank62p
+023800           MOVE 'BANK62A' TO BANK-NEXT-MAP                        bbank62p
+023900           GO TO COMMON-RETURN                                    bbank62p
+024000        END-IF                                                    bbank62p
+024100        MOVE 'ATM settings updated' TO BANK-RETURN-MSG            bbank62p
+024200        MOVE SPACES TO BANK-SCREEN62-DATA                         bbank62p
+024300        MOVE 'BBANK62P' TO BANK-LAST-PROG                         bbank62p
+024400        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         bbank62p
+024500        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        bbank62p
+024600        MOVE 'BANK20A' TO BANK-NEXT-MAP                           bbank62p
+024700        SET BANK-AID-ENTER TO TRUE                                bbank62p
+024800        GO TO COMMON-RETURN                                       bbank62p
+024900     END-IF.                                                      bbank62p
+025000                                                                  bbank62p
+025100* Turn off update flags and redisplay                             bbank62p
+025200     SET ATM-CHANGE-REQUEST TO TRUE.                              bbank62p
+025300     MOVE 'BBANK62P' TO BANK-LAST-PROG                            bbank62p
+025400     MOVE 'BBANK62P' TO BANK-NEXT-PROG                            bbank62p
+025500     MOVE 'MBANK62' TO BANK-LAST-MAPSET                           bbank62p
+025600     MOVE 'BANK62A' TO BANK-LAST-MAP                              bbank62p
+025700     MOVE 'MBANK62' TO BANK-NEXT-MAPSET                           bbank62p
+025800     MOVE 'BANK62A' TO BANK-NEXT-MAP                              bbank62p
+025900     GO TO COMMON-RETURN.                                         bbank62p
+026000                                                                  bbank62p
+026100 COMMON-RETURN.                                                   bbank62p
+026200     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). bbank62p
+026300 COPY CRETURN.                                                    bbank62p
+026400                                                                  bbank62p
+026500 VALIDATE-DATA.                                                   bbank62p
+026600     SET INPUT-OK TO TRUE.                                        bbank62p
+026700     IF BANK-SCR62-NEW-ATM-ENABLED IS NOT EQUAL TO 'Y' AND        bbank62p
+026800        BANK-SCR62-NEW-ATM-ENABLED IS NOT EQUAL TO 'N'            bbank62p
+026900        MOVE 'ATM enabled flag must be Y or N' TO WS-ERROR-MSG    bbank62p
+027000        GO TO VALIDATE-DATA-ERROR                                 bbank62p
+027100     END-IF.                                                      bbank62p
+027200     IF BANK-SCR62-NEW-ATM-LIM IS NOT NUMERIC                     bbank62p
+027300        MOVE 'ATM daily limit must be numeric' TO WS-ERROR-MSG    bbank62p
+027400        GO TO VALIDATE-DATA-ERROR                                 bbank62p
+027500     END-IF.                                                      bbank62p
+027600     IF BANK-SCR62-NEW-ATM-ENABLED IS EQUAL TO 'Y' AND            bbank62p
+027700        BANK-SCR62-NEW-ATM-LIM-N IS NOT GREATER THAN ZERO         bbank62p
+027800        MOVE 'ATM daily limit must be positive' TO WS-ERROR-MSG   bbank62p
+027900        GO TO VALIDATE-DATA-ERROR                                 bbank62p
+028000     END-IF.                                                      bbank62p
+028100     GO TO VALIDATE-DATA-EXIT.                                    bbank62p
+028200 VALIDATE-DATA-ERROR.                                             bbank62p
+028300     SET INPUT-ERROR TO TRUE.                                     bbank62p
+028400 VALIDATE-DATA-EXIT.                                              bbank62p
+028500     EXIT.                                                        bbank62p
+028600                                                                  bbank62p
+028700 POPULATE-SCREEN-DATA.                                            bbank62p
+028800     MOVE SPACES TO CD11-DATA.                                    bbank62p
+028900     MOVE BANK-SCR62-ACCNO TO CD11I-ACCNO.                        bbank62p
+029000* Set criteria for I/O rotine                                     bbank62p
+029100     SET CD11I-READ TO TRUE.                                      bbank62p
+029200* Now go get the data                                             bbank62p
+029300 COPY CBANKX11.                                                   bbank62p
+029400     MOVE SPACES TO BANK-SCR62-OLD-ATM-ENABLED.                   bbank62p
+029500     MOVE SPACES TO BANK-SCR62-NEW-ATM-ENABLED.                   bbank62p
+029600     MOVE ZEROS TO BANK-SCR62-OLD-ATM-LIM.                        bbank62p
+029700     MOVE ZEROS TO BANK-SCR62-NEW-ATM-LIM.                        bbank62p
+029800     IF CD11O-ACCNO IS EQUAL TO CD11I-ACCNO AND                   bbank62p
+029900        CD11O-ACCNO IS NOT EQUAL TO SPACES                        bbank62p
+030000        MOVE CD11O-ATM-ENABLED TO BANK-SCR62-OLD-ATM-ENABLED      bbank62p
+030100        MOVE CD11O-ATM-LIM TO BANK-SCR62-OLD-ATM-LIM              bbank62p
+030200        MOVE CD11O-ATM-ENABLED TO BANK-SCR62-NEW-ATM-ENABLED      bbank62p
+030300        MOVE CD11O-ATM-LIM TO BANK-SCR62-NEW-ATM-LIM              bbank62p
+030400     ELSE                                                         bbank62p
+030500        MOVE 'Account not found' TO WS-ERROR-MSG                  bbank62p
+030600        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       bbank62p
+030700     END-IF.                                                      bbank62p
+030800 POPULATE-SCREEN-DATA-EXIT.                                       bbank62p
+030900     EXIT.                                                        bbank62p
+031000                                                                  bbank62p
+031100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     bbank62p

@@ -0,0 +1,478 @@
+000100***************************************************************** ZBNKDOR1
+000200*                                                               * ZBNKDOR1
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * ZBNKDOR1
+000400*   This demonstration program is provided for use by users     * ZBNKDOR1
+000500*   of Micro Focus products and may be used, modified and       * ZBNKDOR1
+000600*   distributed as part of your application provided that       * ZBNKDOR1
+000700*   you properly acknowledge the copyright of Micro Focus       * ZBNKDOR1
+000800*   in this material.                                           * ZBNKDOR1
+000900*                                                               * ZBNKDOR1
+001000***************************************************************** ZBNKDOR1
+001100                                                                  ZBNKDOR1
+001200***************************************************************** ZBNKDOR1
+001300* Program:     ZBNKDOR1.CBL                                     * ZBNKDOR1
+001400* Function:    Dormant account candidates report.  Scans        * ZBNKDOR1
+001500*              BNKACC-FILE sequentially the way ZBNKREC1 does     ZBNKDOR1
+001600*              and, for each BAC-STATUS-OPEN account, browses     ZBNKDOR1
+001700*              BNKTXN-FILE via the BTX-REC-ALTKEY1 alternate      ZBNKDOR1
+001800*              key to find the most recent transaction date.    * ZBNKDOR1
+001900*              An account with no transactions at all falls       ZBNKDOR1
+002000*              back to BAC-REC-LAST-STMT-DTE.  Any account        ZBNKDOR1
+002100*              whose most recent activity date is older than    * ZBNKDOR1
+002200*              the inactivity threshold (LK-EXEC-PARM-DATA, in    ZBNKDOR1
+002300*              days, defaulting to 90) is printed as a dormant    ZBNKDOR1
+002400*              candidate.  This is a report only - it does not    ZBNKDOR1
+002500*              change BAC-REC-STATUS.  The actual dormant fee     ZBNKDOR1
+002600*              and closure cycle is a separate batch job.         ZBNKDOR1
+002700***************************************************************** ZBNKDOR1
+002800                                                                  ZBNKDOR1
+002900 IDENTIFICATION DIVISION.                                         ZBNKDOR1
+003000 PROGRAM-ID.                                                      ZBNKDOR1
+003100     ZBNKDOR1.                                                    ZBNKDOR1
+003200 DATE-WRITTEN.                                                    ZBNKDOR1
+003300     August 2026.                                                 ZBNKDOR1
+003400 DATE-COMPILED.                                                   ZBNKDOR1
+003500     Today.                                                       ZBNKDOR1
+003600                                                                  ZBNKDOR1
+003700 ENVIRONMENT DIVISION.                                            ZBNKDOR1
+003800 INPUT-OUTPUT   SECTION.                                          ZBNKDOR1
+003900   FILE-CONTROL.                                                  ZBNKDOR1
+004000     SELECT BNKACC-FILE                                           ZBNKDOR1
+004100           ASSIGN       TO BNKACC                                 ZBNKDOR1
+004200           ORGANIZATION IS INDEXED                                ZBNKDOR1
+004300           ACCESS MODE  IS SEQUENTIAL                             ZBNKDOR1
+004400           RECORD KEY   IS BAC-REC-ACCNO                          ZBNKDOR1
+004500           ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES           ZBNKDOR1
+004600           FILE STATUS  IS WS-BNKACC-STATUS.                      ZBNKDOR1
+004700     SELECT BNKTXN-FILE                                           ZBNKDOR1
+004800           ASSIGN       TO BNKTXN                                 ZBNKDOR1
+004900           ORGANIZATION IS INDEXED                                ZBNKDOR1
+005000           ACCESS MODE  IS DYNAMIC                                ZBNKDOR1
+005100           RECORD KEY   IS BTX-REC-TIMESTAMP                      ZBNKDOR1
+005200           ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES       ZBNKDOR1
+005300           FILE STATUS  IS WS-BNKTXN-STATUS.                      ZBNKDOR1
+005400     SELECT PRINTOUT-FILE                                         ZBNKDOR1
+005500           ASSIGN       TO PRINTOUT                               ZBNKDOR1
+005600           ORGANIZATION IS SEQUENTIAL                             ZBNKDOR1
+005700           ACCESS MODE  IS SEQUENTIAL                             ZBNKDOR1
+005800           FILE STATUS  IS WS-PRINTOUT-STATUS.                    ZBNKDOR1
+005900                                                                  ZBNKDOR1
+006000 DATA DIVISION.                                                   ZBNKDOR1
+006100 FILE SECTION.                                                    ZBNKDOR1
+006200                                                                  ZBNKDOR1
+006300 FD  BNKACC-FILE.                                                 ZBNKDOR1
+006400 01  BNKACC-REC.                                                  ZBNKDOR1
+006500 COPY CBANKVAC.                                                   ZBNKDOR1
+006600                                                                  ZBNKDOR1
+006700 FD  BNKTXN-FILE.                                                 ZBNKDOR1
+006800 01  BNKTXN-REC.                                                  ZBNKDOR1
+006900 COPY CBANKVTX.                                                   ZBNKDOR1
+007000                                                                  ZBNKDOR1
+007100 FD  PRINTOUT-FILE.                                               ZBNKDOR1
+007200 01  PRINTOUT-REC                        PIC X(121).              ZBNKDOR1
+007300                                                                  ZBNKDOR1
+007400 WORKING-STORAGE SECTION.                                         ZBNKDOR1
+007500 COPY CTIMERD.                                                    ZBNKDOR1
+007600                                                                  ZBNKDOR1
+007700 01  WS-DATE-WORK-AREA.                                           ZBNKDOR1
+007800 COPY CDATED.                                                     ZBNKDOR1
+007900                                                                  ZBNKDOR1
+008000 01  WS-MISC-STORAGE.                                             ZBNKDOR1
+008100   05  WS-PROGRAM-ID                     PIC X(8)                 ZBNKDOR1
+008200           VALUE 'ZBNKDOR1'.                                      ZBNKDOR1
+008300   05  WS-BNKACC-STATUS.                                          ZBNKDOR1
+008400     10  WS-BNKACC-STAT1                 PIC X(1).                ZBNKDOR1
+008500     10  WS-BNKACC-STAT2                 PIC X(1).                ZBNKDOR1
+008600   05  WS-BNKTXN-STATUS.                                          ZBNKDOR1
+008700     10  WS-BNKTXN-STAT1                 PIC X(1).                ZBNKDOR1
+008800     10  WS-BNKTXN-STAT2                 PIC X(1).                ZBNKDOR1
+008900   05  WS-PRINTOUT-STATUS.                                        ZBNKDOR1
+009000     10  WS-PRINTOUT-STAT1               PIC X(1).                ZBNKDOR1
+009100     10  WS-PRINTOUT-STAT2               PIC X(1).                ZBNKDOR1
+009200   05  WS-SYS-DATE                        PIC 9(5).               ZBNKDOR1
+009300   05  WS-IO-STATUS.                                              ZBNKDOR1
+009400     10  WS-IO-STAT1                     PIC X(1).                ZBNKDOR1
+009500     10  WS-IO-STAT2                     PIC X(1).                ZBNKDOR1
+009600   05  WS-TWO-BYTES.                                              ZBNKDOR1
+009700     10  WS-TWO-BYTES-LEFT               PIC X(1).                ZBNKDOR1
+009800     10  WS-TWO-BYTES-RIGHT              PIC X(1).                ZBNKDOR1
+009900   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 ZBNKDOR1
+010000           PIC 9(1) COMP.                                         ZBNKDOR1
+010100   05  WS-END-OF-FILE                     PIC X(3)                ZBNKDOR1
+010200           VALUE 'NO '.                                           ZBNKDOR1
+010300   05  WS-TXN-END-OF-ACCOUNT              PIC X(3)                ZBNKDOR1
+010400           VALUE 'NO '.                                           ZBNKDOR1
+010500   05  WS-ACCOUNTS-READ                   PIC 9(7)                ZBNKDOR1
+010600           VALUE ZERO.                                            ZBNKDOR1
+010700   05  WS-ACCOUNTS-SKIPPED                PIC 9(7)                ZBNKDOR1
+010800           VALUE ZERO.                                            ZBNKDOR1
+010900   05  WS-ACCOUNTS-FLAGGED                PIC 9(7)                ZBNKDOR1
+011000           VALUE ZERO.                                            ZBNKDOR1
+011100   05  WS-CONSOLE-MESSAGE                 PIC X(60).              ZBNKDOR1
+011200                                                                  ZBNKDOR1
+011300 01  WS-PARM-WORK.                                                ZBNKDOR1
+011400   05  WS-INACTIVITY-DAYS                PIC 9(5)                 ZBNKDOR1
+011500           VALUE 90.                                              ZBNKDOR1
+011600                                                                  ZBNKDOR1
+011700 01  WS-DORMANT-WORK.                                             ZBNKDOR1
+011800   05  WS-TODAY-YYYYMMDD                  PIC 9(8).               ZBNKDOR1
+011900   05  WS-TODAY-INT                       PIC 9(7).               ZBNKDOR1
+012000   05  WS-CUTOFF-INT                      PIC 9(7).               ZBNKDOR1
+012100   05  WS-CUTOFF-YYYYMMDD                 PIC 9(8).               ZBNKDOR1
+012200   05  WS-CUTOFF-YYYYMMDD-X REDEFINES                             ZBNKDOR1
+012300           WS-CUTOFF-YYYYMMDD.                                    ZBNKDOR1
+012400     10  WS-CUTOFF-YYYY                 PIC X(4).                 ZBNKDOR1
+012500     10  WS-CUTOFF-MM                   PIC X(2).                 ZBNKDOR1
+012600     10  WS-CUTOFF-DD                   PIC X(2).                 ZBNKDOR1
+012700   05  WS-CUTOFF-DATE-DASH                PIC X(10).              ZBNKDOR1
+012800   05  WS-LAST-ACTIVITY-DATE               PIC X(10).             ZBNKDOR1
+012900   05  WS-ACCOUNT-HAS-TXN                 PIC X(3).               ZBNKDOR1
+013000                                                                  ZBNKDOR1
+013100 01  WS-PRINT-LINES.                                              ZBNKDOR1
+013200   05  WS-LINE1.                                                  ZBNKDOR1
+013300     10  WS-LINE1-CC                     PIC X(1)                 ZBNKDOR1
+013400             VALUE '1'.                                           ZBNKDOR1
+013500     10  FILLER                          PIC X(40)                ZBNKDOR1
+013600             VALUE SPACES.                                        ZBNKDOR1
+013700     10  WS-LINE1-HEAD                   PIC X(21)                ZBNKDOR1
+013800             VALUE 'Micro Focus Demo Bank'.                       ZBNKDOR1
+013900                                                                  ZBNKDOR1
+014000   05  WS-LINE2.                                                  ZBNKDOR1
+014100     10  WS-LINE2-CC                     PIC X(1)                 ZBNKDOR1
+014200             VALUE ' '.                                           ZBNKDOR1
+014300     10  FILLER                          PIC X(33)                ZBNKDOR1
+014400             VALUE SPACES.                                        ZBNKDOR1
+014500     10  WS-LINE2-HEAD                   PIC X(30)                ZBNKDOR1
+014600             VALUE 'Dormant Account Candidates'.                  ZBNKDOR1
+014700                                                                  ZBNKDOR1
+014800   05  WS-LINE3.                                                  ZBNKDOR1
+014900     10  WS-LINE3-CC                     PIC X(1)                 ZBNKDOR1
+015000             VALUE ' '.                                           ZBNKDOR1
+015100     10  FILLER                          PIC X(10)                ZBNKDOR1
+015200             VALUE 'Run Date: '.                                  ZBNKDOR1
+015300     10  WS-LINE3-DATE                   PIC X(11)                ZBNKDOR1
+015400             VALUE SPACES.                                        ZBNKDOR1
+015500     10  FILLER                          PIC X(10)                ZBNKDOR1
+015600             VALUE '  Days: '.                                    ZBNKDOR1
+015700     10  WS-LINE3-DAYS                   PIC ZZZZ9.               ZBNKDOR1
+015800                                                                  ZBNKDOR1
+015900   05  WS-LINE4.                                                  ZBNKDOR1
+016000     10  WS-LINE4-CC                     PIC X(1)                 ZBNKDOR1
+016100             VALUE '0'.                                           ZBNKDOR1
+016200     10  FILLER                          PIC X(12)                ZBNKDOR1
+016300             VALUE 'Account No.'.                                 ZBNKDOR1
+016400     10  FILLER                          PIC X(8)                 ZBNKDOR1
+016500             VALUE 'PID'.                                         ZBNKDOR1
+016600     10  FILLER                          PIC X(16)                ZBNKDOR1
+016700             VALUE 'Last Activity'.                               ZBNKDOR1
+016800     10  FILLER                          PIC X(20)                ZBNKDOR1
+016900             VALUE 'Status'.                                      ZBNKDOR1
+017000                                                                  ZBNKDOR1
+017100   05  WS-LINE5.                                                  ZBNKDOR1
+017200     10  WS-LINE5-CC                     PIC X(1).                ZBNKDOR1
+017300     10  WS-LINE5-ACC-NO                 PIC X(9).                ZBNKDOR1
+017400     10  FILLER                          PIC X(3).                ZBNKDOR1
+017500     10  WS-LINE5-PID                    PIC X(5).                ZBNKDOR1
+017600     10  FILLER                          PIC X(3).                ZBNKDOR1
+017700     10  WS-LINE5-LAST-ACTIVITY          PIC X(10).               ZBNKDOR1
+017800     10  FILLER                          PIC X(6).                ZBNKDOR1
+017900     10  WS-LINE5-STATUS                 PIC X(20).               ZBNKDOR1
+018000                                                                  ZBNKDOR1
+018100   05  WS-LINE6.                                                  ZBNKDOR1
+018200     10  WS-LINE6-CC                     PIC X(1)                 ZBNKDOR1
+018300             VALUE ' '.                                           ZBNKDOR1
+018400     10  WS-LINE6-TEXT                   PIC X(80)                ZBNKDOR1
+018500             VALUE SPACES.                                        ZBNKDOR1
+018600                                                                  ZBNKDOR1
+018700 LINKAGE SECTION.                                                 ZBNKDOR1
+018800 01  LK-EXEC-PARM.                                                ZBNKDOR1
+018900   05  LK-EXEC-PARM-LL                   PIC S9(4) COMP.          ZBNKDOR1
+019000   05  LK-EXEC-PARM-DATA                 PIC X(12).               ZBNKDOR1
+019100                                                                  ZBNKDOR1
+019200 PROCEDURE DIVISION USING LK-EXEC-PARM.                           ZBNKDOR1
+019300                                                                  ZBNKDOR1
+019400     PERFORM RUN-TIME.                                            ZBNKDOR1
+019500                                                                  ZBNKDOR1
+019600     MOVE 'Dormant account candidates report starting'            ZBNKDOR1
+019700         TO WS-CONSOLE-MESSAGE.                                   ZBNKDOR1
+019800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKDOR1
+019900                                                                  ZBNKDOR1
+020000     IF LK-EXEC-PARM-LL IS EQUAL TO ZERO                          ZBNKDOR1
+020100        MOVE 'No exec parm - defaulting inactivity threshold'     ZBNKDOR1
+020200          TO WS-CONSOLE-MESSAGE                                   ZBNKDOR1
+020300        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR1
+020400     ELSE                                                         ZBNKDOR1
+020500        MOVE LK-EXEC-PARM-DATA (1:LK-EXEC-PARM-LL)                ZBNKDOR1
+020600          TO WS-INACTIVITY-DAYS                                   ZBNKDOR1
+020700     END-IF.                                                      ZBNKDOR1
+020800                                                                  ZBNKDOR1
+020900     ACCEPT WS-SYS-DATE FROM DAY.                                 ZBNKDOR1
+021000     SET DD-ENV-NULL TO TRUE.                                     ZBNKDOR1
+021100     SET DDI-YYDDD TO TRUE.                                       ZBNKDOR1
+021200     MOVE WS-SYS-DATE TO DDI-DATA.                                ZBNKDOR1
+021300     SET DDO-DD-MMM-YYYY TO TRUE.                                 ZBNKDOR1
+021400     CALL 'UDATECNV' USING WS-DATE-WORK-AREA.                     ZBNKDOR1
+021500     MOVE DDO-DATA TO WS-LINE3-DATE.                              ZBNKDOR1
+021600     MOVE WS-INACTIVITY-DAYS TO WS-LINE3-DAYS.                    ZBNKDOR1
+021700                                                                  ZBNKDOR1
+021800     ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.                 ZBNKDOR1
+021900     COMPUTE WS-TODAY-INT =                                       ZBNKDOR1
+022000         FUNCTION INTEGER-OF-DATE (WS-TODAY-YYYYMMDD).            ZBNKDOR1
+022100     COMPUTE WS-CUTOFF-INT =                                      ZBNKDOR1
+022200         WS-TODAY-INT - WS-INACTIVITY-DAYS.                       ZBNKDOR1
+022300     COMPUTE WS-CUTOFF-YYYYMMDD =                                 ZBNKDOR1
+022400         FUNCTION DATE-OF-INTEGER (WS-CUTOFF-INT).                ZBNKDOR1
+022500     STRING WS-CUTOFF-YYYY DELIMITED BY SIZE                      ZBNKDOR1
+022600         '-'           DELIMITED BY SIZE                          ZBNKDOR1
+022700         WS-CUTOFF-MM  DELIMITED BY SIZE                          ZBNKDOR1
+022800         '-'           DELIMITED BY SIZE                          ZBNKDOR1
+022900         WS-CUTOFF-DD  DELIMITED BY SIZE                          ZBNKDOR1
+023000       INTO WS-CUTOFF-DATE-DASH.                                  ZBNKDOR1
+023100                                                                  ZBNKDOR1
+023200     PERFORM OPEN-FILES.                                          ZBNKDOR1
+023300     PERFORM PRINT-HEADINGS.                                      ZBNKDOR1
+023400                                                                  ZBNKDOR1
+023500     MOVE LOW-VALUES TO BAC-REC-ACCNO.                            ZBNKDOR1
+023600     START BNKACC-FILE KEY GREATER THAN BAC-REC-ACCNO.            ZBNKDOR1
+023700     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKDOR1
+023800        MOVE 'YES' TO WS-END-OF-FILE                              ZBNKDOR1
+023900     END-IF.                                                      ZBNKDOR1
+024000                                                                  ZBNKDOR1
+024100     PERFORM UNTIL WS-END-OF-FILE IS EQUAL TO 'YES'               ZBNKDOR1
+024200        READ BNKACC-FILE NEXT RECORD                              ZBNKDOR1
+024300        IF WS-BNKACC-STATUS IS EQUAL TO '10'                      ZBNKDOR1
+024400           MOVE 'YES' TO WS-END-OF-FILE                           ZBNKDOR1
+024500        ELSE                                                      ZBNKDOR1
+024600           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'               ZBNKDOR1
+024700              MOVE 'BNKACC read error during scan'                ZBNKDOR1
+024800                TO WS-CONSOLE-MESSAGE                             ZBNKDOR1
+024900              PERFORM DISPLAY-CONSOLE-MESSAGE                     ZBNKDOR1
+025000              MOVE WS-BNKACC-STATUS TO WS-IO-STATUS               ZBNKDOR1
+025100              PERFORM DISPLAY-IO-STATUS                           ZBNKDOR1
+025200              PERFORM ABORT-PROGRAM                               ZBNKDOR1
+025300           ELSE                                                   ZBNKDOR1
+025400              ADD 1 TO WS-ACCOUNTS-READ                           ZBNKDOR1
+025500              IF BAC-STATUS-OPEN                                  ZBNKDOR1
+025600                 PERFORM CHECK-ACCOUNT-ACTIVITY                   ZBNKDOR1
+025700              ELSE                                                ZBNKDOR1
+025800                 ADD 1 TO WS-ACCOUNTS-SKIPPED                     ZBNKDOR1
+025900              END-IF                                              ZBNKDOR1
+026000           END-IF                                                 ZBNKDOR1
+026100        END-IF                                                    ZBNKDOR1
+026200     END-PERFORM.                                                 ZBNKDOR1
+026300                                                                  ZBNKDOR1
+026400     PERFORM PRINT-SUMMARY.                                       ZBNKDOR1
+026500     PERFORM CLOSE-FILES.                                         ZBNKDOR1
+026600                                                                  ZBNKDOR1
+026700     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKDOR1
+026800     STRING WS-ACCOUNTS-READ       DELIMITED BY SIZE              ZBNKDOR1
+026900         ' accounts checked, ' DELIMITED BY SIZE                  ZBNKDOR1
+027000         WS-ACCOUNTS-FLAGGED   DELIMITED BY SIZE                  ZBNKDOR1
+027100         ' flagged as dormant candidates' DELIMITED BY SIZE       ZBNKDOR1
+027200       INTO WS-CONSOLE-MESSAGE.                                   ZBNKDOR1
+027300     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKDOR1
+027400     MOVE 'End Of Job'                                            ZBNKDOR1
+027500         TO WS-CONSOLE-MESSAGE.                                   ZBNKDOR1
+027600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKDOR1
+027700                                                                  ZBNKDOR1
+027800     PERFORM RUN-TIME.                                            ZBNKDOR1
+027900                                                                  ZBNKDOR1
+028000     MOVE 0 TO RETURN-CODE.                                       ZBNKDOR1
+028100                                                                  ZBNKDOR1
+028200     GOBACK.                                                      ZBNKDOR1
+028300                                                                  ZBNKDOR1
+028400***************************************************************** ZBNKDOR1
+028500* For one open account, find the most recent activity date -    * ZBNKDOR1
+028600* the latest BTX-REC-TIMESTAMP in BNKTXN-FILE, or, when there     ZBNKDOR1
+028700* are no transactions at all, BAC-REC-LAST-STMT-DTE - and         ZBNKDOR1
+028800* flag it when that date is older than WS-CUTOFF-DATE-DASH.       ZBNKDOR1
+028900***************************************************************** ZBNKDOR1
+029000 CHECK-ACCOUNT-ACTIVITY.                                          ZBNKDOR1
+029100     PERFORM FIND-LAST-ACTIVITY.                                  ZBNKDOR1
+029200                                                                  ZBNKDOR1
+029300     IF WS-LAST-ACTIVITY-DATE IS LESS THAN WS-CUTOFF-DATE-DASH    ZBNKDOR1
+029400        ADD 1 TO WS-ACCOUNTS-FLAGGED                              ZBNKDOR1
+029500        PERFORM PRINT-DORMANT-CANDIDATE                           ZBNKDOR1
+029600     END-IF.                                                      ZBNKDOR1
+029700                                                                  ZBNKDOR1
+029800***************************************************************** ZBNKDOR1
+029900* Browse BNKTXN-FILE in BTX-REC-ALTKEY1 order starting at this    ZBNKDOR1
+030000* account's entries.  Since the browse is in ascending            ZBNKDOR1
+030100* timestamp order, the last entry read for the account is its     ZBNKDOR1
+030200* most recent transaction.                                        ZBNKDOR1
+030300***************************************************************** ZBNKDOR1
+030400 FIND-LAST-ACTIVITY.                                              ZBNKDOR1
+030500     MOVE 'NO '  TO WS-ACCOUNT-HAS-TXN.                           ZBNKDOR1
+030600     MOVE BAC-REC-LAST-STMT-DTE TO WS-LAST-ACTIVITY-DATE.         ZBNKDOR1
+030700     MOVE BAC-REC-ACCNO TO BTX-REC-ACCNO.                         ZBNKDOR1
+030800     MOVE LOW-VALUES TO BTX-REC-TIMESTAMP.                        ZBNKDOR1
+030900     START BNKTXN-FILE KEY IS GREATER THAN OR EQUAL               ZBNKDOR1
+031000         BTX-REC-ALTKEY1.                                         ZBNKDOR1
+031100                                                                  ZBNKDOR1
+031200     MOVE 'NO ' TO WS-TXN-END-OF-ACCOUNT.                         ZBNKDOR1
+031300     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKDOR1
+031400        MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                       ZBNKDOR1
+031500     END-IF.                                                      ZBNKDOR1
+031600                                                                  ZBNKDOR1
+031700     PERFORM UNTIL WS-TXN-END-OF-ACCOUNT IS EQUAL TO 'YES'        ZBNKDOR1
+031800        READ BNKTXN-FILE NEXT RECORD                              ZBNKDOR1
+031900        IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                  ZBNKDOR1
+032000           MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                    ZBNKDOR1
+032100        ELSE                                                      ZBNKDOR1
+032200           IF BTX-REC-ACCNO IS NOT EQUAL TO BAC-REC-ACCNO         ZBNKDOR1
+032300              MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                 ZBNKDOR1
+032400           ELSE                                                   ZBNKDOR1
+032500              MOVE 'YES' TO WS-ACCOUNT-HAS-TXN                    ZBNKDOR1
+032600              MOVE BTX-REC-TIMESTAMP (1:10)                       ZBNKDOR1
+032700                TO WS-LAST-ACTIVITY-DATE                          ZBNKDOR1
+032800           END-IF                                                 ZBNKDOR1
+032900        END-IF                                                    ZBNKDOR1
+033000     END-PERFORM.                                                 ZBNKDOR1
+033100                                                                  ZBNKDOR1
+033200***************************************************************** ZBNKDOR1
+033300* Print the report headings                                     * ZBNKDOR1
+033400***************************************************************** ZBNKDOR1
+033500 PRINT-HEADINGS.                                                  ZBNKDOR1
+033600     MOVE WS-LINE1 TO PRINTOUT-REC.                               ZBNKDOR1
+033700     PERFORM PRINTOUT-PUT.                                        ZBNKDOR1
+033800     MOVE WS-LINE2 TO PRINTOUT-REC.                               ZBNKDOR1
+033900     PERFORM PRINTOUT-PUT.                                        ZBNKDOR1
+034000     MOVE WS-LINE3 TO PRINTOUT-REC.                               ZBNKDOR1
+034100     PERFORM PRINTOUT-PUT.                                        ZBNKDOR1
+034200     MOVE WS-LINE4 TO PRINTOUT-REC.                               ZBNKDOR1
+034300     PERFORM PRINTOUT-PUT.                                        ZBNKDOR1
+034400                                                                  ZBNKDOR1
+034500***************************************************************** ZBNKDOR1
+034600* Print one flagged account's dormant candidate detail line     * ZBNKDOR1
+034700***************************************************************** ZBNKDOR1
+034800 PRINT-DORMANT-CANDIDATE.                                         ZBNKDOR1
+034900     MOVE SPACES TO WS-LINE5.                                     ZBNKDOR1
+035000     MOVE ' ' TO WS-LINE5-CC.                                     ZBNKDOR1
+035100     MOVE BAC-REC-ACCNO TO WS-LINE5-ACC-NO.                       ZBNKDOR1
+035200     MOVE BAC-REC-PID TO WS-LINE5-PID.                            ZBNKDOR1
+035300     IF WS-ACCOUNT-HAS-TXN IS EQUAL TO 'YES'                      ZBNKDOR1
+035400        MOVE WS-LAST-ACTIVITY-DATE TO WS-LINE5-LAST-ACTIVITY      ZBNKDOR1
+035500     ELSE                                                         ZBNKDOR1
+035600        MOVE 'NONE'       TO WS-LINE5-LAST-ACTIVITY               ZBNKDOR1
+035700     END-IF.                                                      ZBNKDOR1
+035800     MOVE 'DORMANT CANDIDATE' TO WS-LINE5-STATUS.                 ZBNKDOR1
+035900     MOVE WS-LINE5 TO PRINTOUT-REC.                               ZBNKDOR1
+036000     PERFORM PRINTOUT-PUT.                                        ZBNKDOR1
+036100                                                                  ZBNKDOR1
+036200***************************************************************** ZBNKDOR1
+036300* Print the closing summary line                                * ZBNKDOR1
+036400***************************************************************** ZBNKDOR1
+036500 PRINT-SUMMARY.                                                   ZBNKDOR1
+036600     MOVE SPACES TO WS-LINE6.                                     ZBNKDOR1
+036700     MOVE ' ' TO WS-LINE6-CC.                                     ZBNKDOR1
+036800     STRING WS-ACCOUNTS-READ       DELIMITED BY SIZE              ZBNKDOR1
+036900         ' accounts checked, ' DELIMITED BY SIZE                  ZBNKDOR1
+037000         WS-ACCOUNTS-FLAGGED   DELIMITED BY SIZE                  ZBNKDOR1
+037100         ' flagged as dormant candidates' DELIMITED BY SIZE       ZBNKDOR1
+037200       INTO WS-LINE6-TEXT.                                        ZBNKDOR1
+037300     MOVE WS-LINE6 TO PRINTOUT-REC.                               ZBNKDOR1
+037400     PERFORM PRINTOUT-PUT.                                        ZBNKDOR1
+037500                                                                  ZBNKDOR1
+037600***************************************************************** ZBNKDOR1
+037700* Write a record to the sequential report file                 *  ZBNKDOR1
+037800***************************************************************** ZBNKDOR1
+037900 PRINTOUT-PUT.                                                    ZBNKDOR1
+038000     WRITE PRINTOUT-REC.                                          ZBNKDOR1
+038100     IF WS-PRINTOUT-STATUS IS NOT EQUAL TO '00'                   ZBNKDOR1
+038200        MOVE 'PRINTOUT error writing file...'                     ZBNKDOR1
+038300          TO WS-CONSOLE-MESSAGE                                   ZBNKDOR1
+038400        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR1
+038500        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   ZBNKDOR1
+038600        PERFORM DISPLAY-IO-STATUS                                 ZBNKDOR1
+038700        PERFORM ABORT-PROGRAM                                     ZBNKDOR1
+038800     END-IF.                                                      ZBNKDOR1
+038900                                                                  ZBNKDOR1
+039000***************************************************************** ZBNKDOR1
+039100* Open the account, transaction and report files                * ZBNKDOR1
+039200***************************************************************** ZBNKDOR1
+039300 OPEN-FILES.                                                      ZBNKDOR1
+039400     OPEN INPUT BNKACC-FILE.                                      ZBNKDOR1
+039500     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKDOR1
+039600        MOVE 'BNKACC file open failure...'                        ZBNKDOR1
+039700          TO WS-CONSOLE-MESSAGE                                   ZBNKDOR1
+039800        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR1
+039900        MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                     ZBNKDOR1
+040000        PERFORM DISPLAY-IO-STATUS                                 ZBNKDOR1
+040100        PERFORM ABORT-PROGRAM                                     ZBNKDOR1
+040200     END-IF.                                                      ZBNKDOR1
+040300     OPEN INPUT BNKTXN-FILE.                                      ZBNKDOR1
+040400     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKDOR1
+040500        MOVE 'BNKTXN file open failure...'                        ZBNKDOR1
+040600          TO WS-CONSOLE-MESSAGE                                   ZBNKDOR1
+040700        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR1
+040800        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                     ZBNKDOR1
+040900        PERFORM DISPLAY-IO-STATUS                                 ZBNKDOR1
+041000        PERFORM ABORT-PROGRAM                                     ZBNKDOR1
+041100     END-IF.                                                      ZBNKDOR1
+041200     OPEN OUTPUT PRINTOUT-FILE.                                   ZBNKDOR1
+041300     IF WS-PRINTOUT-STATUS IS NOT EQUAL TO '00'                   ZBNKDOR1
+041400        MOVE 'PRINTOUT file open failure...'                      ZBNKDOR1
+041500          TO WS-CONSOLE-MESSAGE                                   ZBNKDOR1
+041600        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR1
+041700        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   ZBNKDOR1
+041800        PERFORM DISPLAY-IO-STATUS                                 ZBNKDOR1
+041900        PERFORM ABORT-PROGRAM                                     ZBNKDOR1
+042000     END-IF.                                                      ZBNKDOR1
+042100                                                                  ZBNKDOR1
+042200***************************************************************** ZBNKDOR1
+042300* Close the account, transaction and report files               * ZBNKDOR1
+042400***************************************************************** ZBNKDOR1
+042500 CLOSE-FILES.                                                     ZBNKDOR1
+042600     CLOSE BNKACC-FILE.                                           ZBNKDOR1
+042700     CLOSE BNKTXN-FILE.                                           ZBNKDOR1
+042800     CLOSE PRINTOUT-FILE.                                         ZBNKDOR1
+042900                                                                  ZBNKDOR1
+043000***************************************************************** ZBNKDOR1
+043100* Display the file status bytes. This routine will display as   * ZBNKDOR1
+043200* two digits if the full two byte file status is numeric. If    * ZBNKDOR1
+043300* second byte is non-numeric then it will be treated as a       * ZBNKDOR1
+043400* binary number.                                                * ZBNKDOR1
+043500***************************************************************** ZBNKDOR1
+043600 DISPLAY-IO-STATUS.                                               ZBNKDOR1
+043700     IF WS-IO-STATUS NUMERIC                                      ZBNKDOR1
+043800        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKDOR1
+043900        STRING 'File status -' DELIMITED BY SIZE                  ZBNKDOR1
+044000            WS-IO-STATUS DELIMITED BY SIZE                        ZBNKDOR1
+044100          INTO WS-CONSOLE-MESSAGE                                 ZBNKDOR1
+044200        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR1
+044300     ELSE                                                         ZBNKDOR1
+044400        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     ZBNKDOR1
+044500        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    ZBNKDOR1
+044600        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKDOR1
+044700        STRING 'File status -' DELIMITED BY SIZE                  ZBNKDOR1
+044800            WS-IO-STAT1 DELIMITED BY SIZE                         ZBNKDOR1
+044900            '/' DELIMITED BY SIZE                                 ZBNKDOR1
+045000            WS-TWO-BYTES DELIMITED BY SIZE                        ZBNKDOR1
+045100          INTO WS-CONSOLE-MESSAGE                                 ZBNKDOR1
+045200        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR1
+045300     END-IF.                                                      ZBNKDOR1
+045400                                                                  ZBNKDOR1
+045500***************************************************************** ZBNKDOR1
+045600* 'ABORT' the program.                                          * ZBNKDOR1
+045700* Post a message to the console and issue a STOP RUN            * ZBNKDOR1
+045800***************************************************************** ZBNKDOR1
+045900 ABORT-PROGRAM.                                                   ZBNKDOR1
+046000     IF WS-CONSOLE-MESSAGE NOT = SPACES                           ZBNKDOR1
+046100        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR1
+046200     END-IF.                                                      ZBNKDOR1
+046300     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        ZBNKDOR1
+046400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKDOR1
+046500     MOVE 16 TO RETURN-CODE.                                      ZBNKDOR1
+046600     STOP RUN.                                                    ZBNKDOR1
+046700                                                                  ZBNKDOR1
+046800***************************************************************** ZBNKDOR1
+046900* Display CONSOLE messages...                                   * ZBNKDOR1
+047000***************************************************************** ZBNKDOR1
+047100 DISPLAY-CONSOLE-MESSAGE.                                         ZBNKDOR1
+047200     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               ZBNKDOR1
+047300         UPON CONSOLE.                                            ZBNKDOR1
+047400     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       ZBNKDOR1
+047500                                                                  ZBNKDOR1
+047600 COPY CTIMERP.                                                    ZBNKDOR1
+047700                                                                  ZBNKDOR1
+047800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ZBNKDOR1

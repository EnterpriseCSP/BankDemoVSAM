@@ -62,6 +62,8 @@
 006000 COPY DFHBMSCA.                                                   sbank80p
 006100                                                                  sbank80p
 006200 COPY CABENDD.                                                    sbank80p
+006210 01  WS-TRACE-DATA.                                               sbank80p
+006220 COPY CBANKD16.                                                   sbank80p
 006300                                                                  sbank80p
 006400 LINKAGE SECTION.                                                 sbank80p
 006500 01  DFHCOMMAREA.                                                 sbank80p
@@ -343,6 +345,7 @@
 034100     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              sbank80p
 034200     MOVE DDO-DATA TO EXT-OP-DATE.                                sbank80p
 034300     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          sbank80p
+034350     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   sbank80p
 034400     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         sbank80p
 034500     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          sbank80p
 034600     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          sbank80p

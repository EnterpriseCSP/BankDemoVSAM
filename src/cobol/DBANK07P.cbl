@@ -39,6 +39,9 @@
 003900 COPY CBANKVTX.                                                   dbank07p
 004000                                                                  dbank07p
 004100 COPY CBANKTXD.                                                   dbank07p
+004150                                                                  dbank07p
+004160 01  WS-MQ-PUB-AREA.                                              dbank07p
+004170 COPY CMQPUBD.                                                    dbank07p
 004200                                                                  dbank07p
 004300 01  WS-TWOS-COMP.                                                dbank07p
 004400   05  WS-TWOS-COMP-REQ                      PIC X(1).            dbank07p
@@ -47,6 +50,7 @@
 004700   05  WS-TWOS-COMP-LEN                      PIC S9(4) COMP.      dbank07p
 004800   05  WS-TWOS-COMP-INPUT                    PIC X(256).          dbank07p
 004900   05  WS-TWOS-COMP-OUTPUT                   PIC X(256).          dbank07p
+004910   05  WS-TWOS-COMP-FORMAT                 PIC X(1) VALUE 'B'.    dbank07p
 005000                                                                  dbank07p
 005100 01  WS-COMMAREA.                                                 dbank07p
 005200 COPY CBANKD07.                                                   dbank07p
@@ -93,7 +97,8 @@
 009300     MOVE LENGTH OF CD07I-TIMESTAMP TO WS-TWOS-COMP-LEN.          dbank07p
 009400     CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                       dbank07p
 009500                           WS-TWOS-COMP-INPUT                     dbank07p
-009600                           WS-TWOS-COMP-OUTPUT.                   dbank07p
+009550                           WS-TWOS-COMP-OUTPUT                    dbank07p
+009580                           WS-TWOS-COMP-FORMAT.                   dbank07p
 009700     MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF.            dbank07p
 009800     MOVE CD07I-TIMESTAMP TO WS-BNKTXN-RID.                       dbank07p
 009900     EXEC CICS WRITE FILE('BNKTXN')                               dbank07p
@@ -111,6 +116,15 @@
 011100        SET CD07O-UPDATE-FAIL TO TRUE                             dbank07p
 011200        MOVE 'Unable to insert contact info audit record'         dbank07p
 011300          TO CD07O-MSG                                            dbank07p
+011310      ELSE                                                        dbank07p
+011315         MOVE 'BANK.TXN.EVENTS' TO MQP-QUEUE-NAME                 dbank07p
+011320         MOVE BTX-REC-PID TO MQP-EVENT-PID                        dbank07p
+011325         MOVE BTX-REC-TYPE TO MQP-EVENT-TYPE                      dbank07p
+011330         MOVE BTX-REC-SUB-TYPE TO MQP-EVENT-SUB-TYPE              dbank07p
+011335         MOVE BTX-REC-ACCNO TO MQP-EVENT-ACCNO                    dbank07p
+011340         MOVE BTX-REC-AMOUNT TO MQP-EVENT-AMOUNT                  dbank07p
+011345         MOVE BTX-REC-TIMESTAMP TO MQP-EVENT-TIMESTAMP            dbank07p
+011350         CALL 'UMQPUB' USING WS-MQ-PUB-AREA                       dbank07p
 011400     END-IF.                                                      dbank07p
 011500                                                                  dbank07p
 011600***************************************************************** dbank07p

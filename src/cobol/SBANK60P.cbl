@@ -62,6 +62,8 @@
 006000 COPY DFHBMSCA.                                                   sbank60p
 006100                                                                  sbank60p
 006200 COPY CABENDD.                                                    sbank60p
+006210 01  WS-TRACE-DATA.                                               sbank60p
+006220 COPY CBANKD16.                                                   sbank60p
 006300                                                                  sbank60p
 006400 LINKAGE SECTION.                                                 sbank60p
 006500 01  DFHCOMMAREA.                                                 sbank60p
@@ -382,6 +384,7 @@
 038000     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              sbank60p
 038100     MOVE DDO-DATA TO EXT-OP-DATE.                                sbank60p
 038200     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          sbank60p
+038250     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   sbank60p
 038300     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         sbank60p
 038400     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          sbank60p
 038500     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          sbank60p

@@ -0,0 +1,231 @@
+000100*****************************************************************  ZBNKATM1
+000200*                                                               *  ZBNKATM1
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   *  ZBNKATM1
+000400*   This demonstration program is provided for use by users     *  ZBNKATM1
+000500*   of Micro Focus products and may be used, modified and       *  ZBNKATM1
+000600*   distributed as part of your application provided that       *  ZBNKATM1
+000700*   you properly acknowledge the copyright of Micro Focus       *  ZBNKATM1
+000800*   in this material.                                           *  ZBNKATM1
+000900*                                                               *  ZBNKATM1
+001000*****************************************************************  ZBNKATM1
+001100                                                                   ZBNKATM1
+001200*****************************************************************  ZBNKATM1
+001300* Program:     ZBNKATM1.CBL                                     *  ZBNKATM1
+001400* Function:    Overnight ATM daily withdrawal limit reset batch *  ZBNKATM1
+001500*              run.  Scans BNKACC-FILE the way DBANK51P/        *  ZBNKATM1
+001600*              ZBNKACR1 do and, for every account whose         *  ZBNKATM1
+001700*              BAC-REC-ATM-DAY-DTE is not already today,         * ZBNKATM1
+001800*              zeroes BAC-REC-ATM-DAY-AMT and rolls              * ZBNKATM1
+001900*              BAC-REC-ATM-DAY-DTE forward to today, so a       *  ZBNKATM1
+002000*              report of today's ATM usage is accurate even     *  ZBNKATM1
+002100*              for accounts nobody has used yet today.           * ZBNKATM1
+002200*****************************************************************  ZBNKATM1
+002300                                                                   ZBNKATM1
+002400 IDENTIFICATION DIVISION.                                          ZBNKATM1
+002500 PROGRAM-ID.                                                       ZBNKATM1
+002600     ZBNKATM1.                                                     ZBNKATM1
+002700 DATE-WRITTEN.                                                     ZBNKATM1
+002800     August 2026.                                                  ZBNKATM1
+002900 DATE-COMPILED.                                                    ZBNKATM1
+003000     Today.                                                        ZBNKATM1
+003100                                                                   ZBNKATM1
+003200 ENVIRONMENT DIVISION.                                             ZBNKATM1
+003300 INPUT-OUTPUT   SECTION.                                           ZBNKATM1
+003400   FILE-CONTROL.                                                   ZBNKATM1
+003500     SELECT BNKACC-FILE                                            ZBNKATM1
+003600            ASSIGN       TO BNKACC                                 ZBNKATM1
+003700            ORGANIZATION IS INDEXED                                ZBNKATM1
+003800            ACCESS MODE  IS SEQUENTIAL                             ZBNKATM1
+003900            RECORD KEY   IS BAC-REC-ACCNO                          ZBNKATM1
+004000            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES           ZBNKATM1
+004100            FILE STATUS  IS WS-BNKACC-STATUS.                      ZBNKATM1
+004200                                                                   ZBNKATM1
+004300 DATA DIVISION.                                                    ZBNKATM1
+004400 FILE SECTION.                                                     ZBNKATM1
+004500                                                                   ZBNKATM1
+004600 FD  BNKACC-FILE.                                                  ZBNKATM1
+004700 01  BNKACC-REC.                                                   ZBNKATM1
+004800 COPY CBANKVAC.                                                    ZBNKATM1
+004900                                                                   ZBNKATM1
+005000 WORKING-STORAGE SECTION.                                          ZBNKATM1
+005100 COPY CTIMERD.                                                     ZBNKATM1
+005200                                                                   ZBNKATM1
+005300 COPY CTSTAMPD.                                                    ZBNKATM1
+005400                                                                   ZBNKATM1
+005500 01  WS-MISC-STORAGE.                                              ZBNKATM1
+005600   05  WS-PROGRAM-ID                     PIC X(8)                  ZBNKATM1
+005700       VALUE 'ZBNKATM1'.                                           ZBNKATM1
+005800   05  WS-BNKACC-STATUS.                                           ZBNKATM1
+005900     10  WS-BNKACC-STAT1                 PIC X(1).                 ZBNKATM1
+006000     10  WS-BNKACC-STAT2                 PIC X(1).                 ZBNKATM1
+006100   05  WS-IO-STATUS.                                               ZBNKATM1
+006200     10  WS-IO-STAT1                     PIC X(1).                 ZBNKATM1
+006300     10  WS-IO-STAT2                     PIC X(1).                 ZBNKATM1
+006400   05  WS-TWO-BYTES.                                               ZBNKATM1
+006500     10  WS-TWO-BYTES-LEFT               PIC X(1).                 ZBNKATM1
+006600     10  WS-TWO-BYTES-RIGHT              PIC X(1).                 ZBNKATM1
+006700   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                  ZBNKATM1
+006800                                          PIC 9(1) COMP.           ZBNKATM1
+006900   05  WS-END-OF-FILE                     PIC X(3)                 ZBNKATM1
+007000       VALUE 'NO '.                                                ZBNKATM1
+007100   05  WS-TODAY-ISO                       PIC X(10).               ZBNKATM1
+007200   05  WS-ACCOUNTS-READ                   PIC 9(7)                 ZBNKATM1
+007300       VALUE ZERO.                                                 ZBNKATM1
+007400   05  WS-ACCOUNTS-RESET                  PIC 9(7)                 ZBNKATM1
+007500       VALUE ZERO.                                                 ZBNKATM1
+007600                                                                   ZBNKATM1
+007700 01  WS-CONSOLE-MESSAGE                  PIC X(60).                ZBNKATM1
+007800                                                                   ZBNKATM1
+007900 LINKAGE SECTION.                                                  ZBNKATM1
+008000 01  LK-EXEC-PARM.                                                 ZBNKATM1
+008100   05  LK-EXEC-PARM-LL                   PIC S9(4) COMP.           ZBNKATM1
+008200   05  LK-EXEC-PARM-DATA                 PIC X(12).                ZBNKATM1
+008300                                                                   ZBNKATM1
+008400 PROCEDURE DIVISION USING LK-EXEC-PARM.                            ZBNKATM1
+008500                                                                   ZBNKATM1
+008600     PERFORM RUN-TIME.                                             ZBNKATM1
+008700                                                                   ZBNKATM1
+008800     MOVE 'ATM daily limit reset batch run starting'               ZBNKATM1
+008900       TO WS-CONSOLE-MESSAGE.                                      ZBNKATM1
+009000     PERFORM DISPLAY-CONSOLE-MESSAGE.                              ZBNKATM1
+009100                                                                   ZBNKATM1
+009200*    Snapshot today's date once - every account gets the same      ZBNKATM1
+009300*    reset date for this run.                                      ZBNKATM1
+009400 COPY CTSTAMPP.                                                    ZBNKATM1
+009500     MOVE WS-TS-DATE TO WS-TODAY-ISO.                              ZBNKATM1
+009600                                                                   ZBNKATM1
+009700     PERFORM OPEN-FILES.                                           ZBNKATM1
+009800                                                                   ZBNKATM1
+009900     MOVE LOW-VALUES TO BAC-REC-ACCNO.                             ZBNKATM1
+010000     START BNKACC-FILE KEY GREATER THAN BAC-REC-ACCNO.             ZBNKATM1
+010100     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                      ZBNKATM1
+010200        MOVE 'YES' TO WS-END-OF-FILE                               ZBNKATM1
+010300     END-IF.                                                       ZBNKATM1
+010400                                                                   ZBNKATM1
+010500     PERFORM UNTIL WS-END-OF-FILE IS EQUAL TO 'YES'                ZBNKATM1
+010600        READ BNKACC-FILE NEXT RECORD                               ZBNKATM1
+010700        IF WS-BNKACC-STATUS IS EQUAL TO '10'                       ZBNKATM1
+010800           MOVE 'YES' TO WS-END-OF-FILE                            ZBNKATM1
+010900        ELSE                                                       ZBNKATM1
+011000           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                ZBNKATM1
+011100              MOVE 'BNKACC read error during scan'                 ZBNKATM1
+011200                TO WS-CONSOLE-MESSAGE                              ZBNKATM1
+011300              PERFORM DISPLAY-CONSOLE-MESSAGE                      ZBNKATM1
+011400              MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                ZBNKATM1
+011500              PERFORM DISPLAY-IO-STATUS                            ZBNKATM1
+011600              PERFORM ABORT-PROGRAM                                ZBNKATM1
+011700           ELSE                                                    ZBNKATM1
+011800              ADD 1 TO WS-ACCOUNTS-READ                            ZBNKATM1
+011900              PERFORM RESET-ACCOUNT                                ZBNKATM1
+012000           END-IF                                                  ZBNKATM1
+012100        END-IF                                                     ZBNKATM1
+012200     END-PERFORM.                                                  ZBNKATM1
+012300                                                                   ZBNKATM1
+012400     PERFORM CLOSE-FILES.                                          ZBNKATM1
+012500                                                                   ZBNKATM1
+012600     MOVE SPACES TO WS-CONSOLE-MESSAGE.                            ZBNKATM1
+012700     STRING WS-ACCOUNTS-READ       DELIMITED BY SIZE               ZBNKATM1
+012800            ' accounts scanned, ' DELIMITED BY SIZE                ZBNKATM1
+012900            WS-ACCOUNTS-RESET     DELIMITED BY SIZE                ZBNKATM1
+013000            ' ATM limits reset' DELIMITED BY SIZE                  ZBNKATM1
+013100       INTO WS-CONSOLE-MESSAGE.                                    ZBNKATM1
+013200     PERFORM DISPLAY-CONSOLE-MESSAGE.                              ZBNKATM1
+013300     MOVE 'End Of Job'                                             ZBNKATM1
+013400       TO WS-CONSOLE-MESSAGE.                                      ZBNKATM1
+013500     PERFORM DISPLAY-CONSOLE-MESSAGE.                              ZBNKATM1
+013600                                                                   ZBNKATM1
+013700     PERFORM RUN-TIME.                                             ZBNKATM1
+013800                                                                   ZBNKATM1
+013900     MOVE 0 TO RETURN-CODE.                                        ZBNKATM1
+014000                                                                   ZBNKATM1
+014100     GOBACK.                                                       ZBNKATM1
+014200                                                                   ZBNKATM1
+014300*****************************************************************  ZBNKATM1
+014400* If this account's ATM usage date isn't already today, zero    *  ZBNKATM1
+014500* the amount used and roll the date forward to today.           *  ZBNKATM1
+014600*****************************************************************  ZBNKATM1
+014700 RESET-ACCOUNT.                                                    ZBNKATM1
+014800     IF BAC-REC-ATM-DAY-DTE IS NOT EQUAL TO WS-TODAY-ISO           ZBNKATM1
+014900        MOVE ZERO TO BAC-REC-ATM-DAY-AMT                           ZBNKATM1
+015000        MOVE WS-TODAY-ISO TO BAC-REC-ATM-DAY-DTE                   ZBNKATM1
+015100        REWRITE BAC-RECORD                                         ZBNKATM1
+015200        IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                   ZBNKATM1
+015300           MOVE 'Unable to rewrite account after ATM reset'        ZBNKATM1
+015400             TO WS-CONSOLE-MESSAGE                                 ZBNKATM1
+015500           PERFORM DISPLAY-CONSOLE-MESSAGE                         ZBNKATM1
+015600           MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                   ZBNKATM1
+015700           PERFORM DISPLAY-IO-STATUS                               ZBNKATM1
+015800           PERFORM ABORT-PROGRAM                                   ZBNKATM1
+015900        END-IF                                                     ZBNKATM1
+016000        ADD 1 TO WS-ACCOUNTS-RESET                                 ZBNKATM1
+016100     END-IF.                                                       ZBNKATM1
+016200                                                                   ZBNKATM1
+016300*****************************************************************  ZBNKATM1
+016400* Open the account file                                          * ZBNKATM1
+016500*****************************************************************  ZBNKATM1
+016600 OPEN-FILES.                                                       ZBNKATM1
+016700     OPEN I-O BNKACC-FILE.                                         ZBNKATM1
+016800     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                      ZBNKATM1
+016900        MOVE 'BNKACC file open failure...'                         ZBNKATM1
+017000          TO WS-CONSOLE-MESSAGE                                    ZBNKATM1
+017100        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKATM1
+017200        MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                      ZBNKATM1
+017300        PERFORM DISPLAY-IO-STATUS                                  ZBNKATM1
+017400        PERFORM ABORT-PROGRAM                                      ZBNKATM1
+017500     END-IF.                                                       ZBNKATM1
+017600                                                                   ZBNKATM1
+017700*****************************************************************  ZBNKATM1
+017800* Close the account file                                         * ZBNKATM1
+017900*****************************************************************  ZBNKATM1
+018000 CLOSE-FILES.                                                      ZBNKATM1
+018100     CLOSE BNKACC-FILE.                                            ZBNKATM1
+018200                                                                   ZBNKATM1
+018300*****************************************************************  ZBNKATM1
+018400* Display the file status bytes. This routine will display as   *  ZBNKATM1
+018500* two digits if the full two byte file status is numeric. If    *  ZBNKATM1
+018600* second byte is non-numeric then it will be treated as a       *  ZBNKATM1
+018700* binary number.                                                *  ZBNKATM1
+018800*****************************************************************  ZBNKATM1
+018900 DISPLAY-IO-STATUS.                                                ZBNKATM1
+019000     IF WS-IO-STATUS NUMERIC                                       ZBNKATM1
+019100        MOVE SPACE TO WS-CONSOLE-MESSAGE                           ZBNKATM1
+019200        STRING 'File status -' DELIMITED BY SIZE                   ZBNKATM1
+019300               WS-IO-STATUS DELIMITED BY SIZE                      ZBNKATM1
+019400          INTO WS-CONSOLE-MESSAGE                                  ZBNKATM1
+019500        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKATM1
+019600     ELSE                                                          ZBNKATM1
+019700        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY      ZBNKATM1
+019800        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                     ZBNKATM1
+019900        MOVE SPACE TO WS-CONSOLE-MESSAGE                           ZBNKATM1
+020000        STRING 'File status -' DELIMITED BY SIZE                   ZBNKATM1
+020100               WS-IO-STAT1 DELIMITED BY SIZE                       ZBNKATM1
+020200               '/' DELIMITED BY SIZE                               ZBNKATM1
+020300               WS-TWO-BYTES DELIMITED BY SIZE                      ZBNKATM1
+020400          INTO WS-CONSOLE-MESSAGE                                  ZBNKATM1
+020500        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKATM1
+020600     END-IF.                                                       ZBNKATM1
+020700                                                                   ZBNKATM1
+020800*****************************************************************  ZBNKATM1
+020900* 'ABORT' the program.                                          *  ZBNKATM1
+021000* Post a message to the console and issue a STOP RUN            *  ZBNKATM1
+021100*****************************************************************  ZBNKATM1
+021200 ABORT-PROGRAM.                                                    ZBNKATM1
+021300     IF WS-CONSOLE-MESSAGE NOT = SPACES                            ZBNKATM1
+021400        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKATM1
+021500     END-IF.                                                       ZBNKATM1
+021600     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.         ZBNKATM1
+021700     PERFORM DISPLAY-CONSOLE-MESSAGE.                              ZBNKATM1
+021800     MOVE 16 TO RETURN-CODE.                                       ZBNKATM1
+021900     STOP RUN.                                                     ZBNKATM1
+022000                                                                   ZBNKATM1
+022100*****************************************************************  ZBNKATM1
+022200* Display CONSOLE messages...                                   *  ZBNKATM1
+022300*****************************************************************  ZBNKATM1
+022400 DISPLAY-CONSOLE-MESSAGE.                                          ZBNKATM1
+022500     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE                ZBNKATM1
+022600       UPON CONSOLE.                                               ZBNKATM1
+022700     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                        ZBNKATM1
+022800                                                                   ZBNKATM1
+022900 COPY CTIMERP.                                                     ZBNKATM1
+023000                                                                   ZBNKATM1
+023100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm      ZBNKATM1

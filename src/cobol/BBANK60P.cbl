@@ -45,6 +45,12 @@
 004500   05  WS-ADDR-CHANGE                        PIC X(1).            bbank60p
 004600     88  ADDR-DATA-UNCHANGED                 VALUE '0'.           bbank60p
 004700     88  ADDR-DATA-CHANGED                   VALUE '1'.           bbank60p
+004701 05  WS-MAILING-CHANGE                     PIC X(1).              bbank60p
+004702   88  MAILING-DATA-UNCHANGED              VALUE '0'.             bbank60p
+004703   88  MAILING-DATA-CHANGED                VALUE '1'.             bbank60p
+004704 05  WS-CONTACT-CHANGE                     PIC X(1).              bbank60p
+004705   88  CONTACT-DATA-UNCHANGED              VALUE '0'.             bbank60p
+004706   88  CONTACT-DATA-CHANGED                VALUE '1'.             bbank60p
 004800                                                                  bbank60p
 004900 01  WS-BANK-DATA.                                                bbank60p
 005000 COPY CBANKDAT.                                                   bbank60p
@@ -56,10 +62,18 @@
 005600 COPY CBANKD02.                                                   bbank60p
 005700                                                                  bbank60p
 005800 COPY CBANKD07.                                                   bbank60p
+005801                                                                  bbank60p
+005802 01  WS-HOLD-DATA.                                                bbank60p
+005803 COPY CBANKD18.                                                   bbank60p
 005900                                                                  bbank60p
 006000 COPY CSTATESD.                                                   bbank60p
+006050                                                                  bbank60p
+006060 01  WS-STATE-PROV-DATA.                                          bbank60p
+006070 COPY CBANKD23.                                                   bbank60p
 006100                                                                  bbank60p
 006200 COPY CABENDD.                                                    bbank60p
+006210                                                                  bbank60p
+006220 COPY CTSTAMPD.                                                   bbank60p
 006300                                                                  bbank60p
 006400 LINKAGE SECTION.                                                 bbank60p
 006500 01  DFHCOMMAREA.                                                 bbank60p
@@ -202,6 +216,37 @@
 020200          SET ADDR-DATA-UNCHANGED TO TRUE                         bbank60p
 020300        END-IF                                                    bbank60p
 020400     END-IF.                                                      bbank60p
+020410* Split the combined change into mailing-address and              bbank60p
+020420* contact-details categories so a high-risk combination of        bbank60p
+020430* both can be routed to the supervisor hold queue below           bbank60p
+020440 IF ADDR-CHANGE-REQUEST                                           bbank60p
+020450   IF BANK-SCR60-OLD-ADDR1 IS NOT EQUAL TO                        bbank60p
+020460     BANK-SCR60-NEW-ADDR1 OR                                      bbank60p
+020470    BANK-SCR60-OLD-ADDR2 IS NOT EQUAL TO                          bbank60p
+020480     BANK-SCR60-NEW-ADDR2 OR                                      bbank60p
+020490    BANK-SCR60-OLD-STATE IS NOT EQUAL TO                          bbank60p
+020500     BANK-SCR60-NEW-STATE OR                                      bbank60p
+020510    BANK-SCR60-OLD-CNTRY IS NOT EQUAL TO                          bbank60p
+020520     BANK-SCR60-NEW-CNTRY OR                                      bbank60p
+020530    BANK-SCR60-OLD-PSTCDE IS NOT EQUAL TO                         bbank60p
+020540     BANK-SCR60-NEW-PSTCDE                                        bbank60p
+020550     SET MAILING-DATA-CHANGED TO TRUE                             bbank60p
+020560   ELSE                                                           bbank60p
+020570     SET MAILING-DATA-UNCHANGED TO TRUE                           bbank60p
+020580   END-IF                                                         bbank60p
+020590   IF BANK-SCR60-OLD-TELNO IS NOT EQUAL TO                        bbank60p
+020600     BANK-SCR60-NEW-TELNO OR                                      bbank60p
+020610    BANK-SCR60-OLD-EMAIL IS NOT EQUAL TO                          bbank60p
+020620     BANK-SCR60-NEW-EMAIL OR                                      bbank60p
+020630    BANK-SCR60-OLD-SEND-MAIL IS NOT EQUAL TO                      bbank60p
+020640     BANK-SCR60-NEW-SEND-MAIL OR                                  bbank60p
+020650    BANK-SCR60-OLD-SEND-EMAIL IS NOT EQUAL TO                     bbank60p
+020660     BANK-SCR60-NEW-SEND-EMAIL                                    bbank60p
+020670     SET CONTACT-DATA-CHANGED TO TRUE                             bbank60p
+020680   ELSE                                                           bbank60p
+020690     SET CONTACT-DATA-UNCHANGED TO TRUE                           bbank60p
+020700   END-IF                                                         bbank60p
+020710 END-IF.                                                          bbank60p
 020500* Data has changed, we need to validate changes                   bbank60p
 020600     IF ADDR-DATA-CHANGED AND                                     bbank60p
 020700        ADDR-CHANGE-REQUEST                                       bbank60p
@@ -236,6 +281,21 @@
 023600* Data was changed and verified                                   bbank60p
 023700     IF ADDR-CHANGE-VERIFY AND                                    bbank60p
 023800        BANK-AID-PFK10                                            bbank60p
+023810   IF MAILING-DATA-CHANGED AND                                    bbank60p
+023820     CONTACT-DATA-CHANGED                                         bbank60p
+023830* High-risk combination - hold for supervisor review              bbank60p
+023840     PERFORM SUBMIT-HOLD-QUEUE-ENTRY THRU                         bbank60p
+023850             SUBMIT-HOLD-QUEUE-ENTRY-EXIT                         bbank60p
+023860     MOVE 'Change held for supervisor approval' TO                bbank60p
+023870           BANK-RETURN-MSG                                        bbank60p
+023880     MOVE SPACES TO BANK-SCREEN60-DATA                            bbank60p
+023890     MOVE 'BBANK60P' TO BANK-LAST-PROG                            bbank60p
+023900     MOVE 'BBANK20P' TO BANK-NEXT-PROG                            bbank60p
+023910     MOVE 'MBANK20' TO BANK-NEXT-MAPSET                           bbank60p
+023920     MOVE 'BANK20A' TO BANK-NEXT-MAP                              bbank60p
+023930     SET BANK-AID-ENTER TO TRUE                                   bbank60p
+023940     GO TO COMMON-RETURN                                          bbank60p
+023950   ELSE                                                           bbank60p
 023900        MOVE SPACES TO CD02-DATA                                  bbank60p
 024000        MOVE BANK-SCR60-CONTACT-ID TO CD02I-CONTACT-ID            bbank60p
 024100* Set criteria for I/O rotine                                     bbank60p
@@ -282,6 +342,7 @@
 028200        MOVE 'BANK20A' TO BANK-NEXT-MAP                           bbank60p
 028300        SET BANK-AID-ENTER TO TRUE                                bbank60p
 028400        GO TO COMMON-RETURN                                       bbank60p
+028450   END-IF                                                         bbank60p
 028500     END-IF.                                                      bbank60p
 028600                                                                  bbank60p
 028700* Turn off update flags and redisplay                             bbank60p
@@ -325,27 +386,18 @@
 032500        GO TO VALIDATE-DATA-ERROR                                 bbank60p
 032600     END-IF.                                                      bbank60p
 032700                                                                  bbank60p
-032800     MOVE 0 TO STATE-PROV-SUB.                                    bbank60p
-032900     DIVIDE LENGTH OF STATE-PROV-DATA (1) INTO                    bbank60p
-033000       LENGTH OF STATE-PROV-TABLE                                 bbank60p
-033100         GIVING STATE-PROV-COUNT.                                 bbank60p
-033200 VALIDATE-DATA-LOOP1.                                             bbank60p
-033300     ADD 1 TO STATE-PROV-SUB.                                     bbank60p
-033400     IF STATE-PROV-SUB IS GREATER THAN STATE-PROV-COUNT           bbank60p
-033500        MOVE 'Invlaid State/Prov code' TO WS-ERROR-MSG            bbank60p
-033600        GO TO VALIDATE-DATA-ERROR                                 bbank60p
-033700     END-IF.                                                      bbank60p
-033800     IF BANK-SCR60-NEW-STATE IS EQUAL TO                          bbank60p
-033900          STATE-PROV-CODE (STATE-PROV-SUB)                        bbank60p
-034000        GO TO VALIDATE-DATA-LOOP1-EXIT                            bbank60p
-034100     END-IF.                                                      bbank60p
-034200     GO TO VALIDATE-DATA-LOOP1.                                   bbank60p
-034300 VALIDATE-DATA-LOOP1-EXIT.                                        bbank60p
-034400     IF STATE-PROV-CNTRY (STATE-PROV-SUB) IS NOT EQUAL TO         bbank60p
-034500        STATE-PROV-WK-CNTRY                                       bbank60p
-034600        MOVE 'State/Prov not valid for Country' TO WS-ERROR-MSG   bbank60p
-034700        GO TO VALIDATE-DATA-ERROR                                 bbank60p
-034800     END-IF.                                                      bbank60p
+032800     MOVE SPACES TO CD23-DATA.                                    bbank60p
+032900     SET CD23I-READ TO TRUE.                                      bbank60p
+033000     MOVE BANK-SCR60-NEW-STATE TO CD23I-CODE.                     bbank60p
+033100 COPY CBANKX23.                                                   bbank60p
+033200     IF CD23O-NOTFND                                              bbank60p
+033300        MOVE 'Invlaid State/Prov code' TO WS-ERROR-MSG            bbank60p
+033400        GO TO VALIDATE-DATA-ERROR                                 bbank60p
+033500     END-IF.                                                      bbank60p
+033600     IF CD23O-CNTRY IS NOT EQUAL TO STATE-PROV-WK-CNTRY           bbank60p
+033700        MOVE 'State/Prov not valid for Country' TO WS-ERROR-MSG   bbank60p
+033800        GO TO VALIDATE-DATA-ERROR                                 bbank60p
+033900     END-IF.                                                      bbank60p
 034900     IF BANK-SCR60-NEW-EMAIL IS NOT EQUAL TO SPACES               bbank60p
 035000        MOVE 0 TO STATE-PROV-SUB                                  bbank60p
 035100        INSPECT BANK-SCR60-NEW-EMAIL TALLYING STATE-PROV-SUB      bbank60p
@@ -416,5 +468,35 @@
 041600     END-IF.                                                      bbank60p
 041700 POPULATE-SCREEN-DATA-EXIT.                                       bbank60p
 041800     EXIT.                                                        bbank60p
+042100                                                                  bbank60p
+042110 SUBMIT-HOLD-QUEUE-ENTRY.                                         bbank60p
+042120     MOVE SPACES TO CD18-DATA                                     bbank60p
+042130 COPY CTSTAMPP.                                                   bbank60p
+042140     SET CD18I-WRITE TO TRUE                                      bbank60p
+042150     MOVE WS-TIMESTAMP TO CD18I-TIMESTAMP                         bbank60p
+042160     MOVE BANK-SCR60-CONTACT-ID TO CD18I-PID                      bbank60p
+042170     MOVE BANK-USERID TO CD18I-SUBMIT-USERID                      bbank60p
+042180     MOVE BANK-SCR60-OLD-ADDR1 TO CD18I-OLD-ADDR1                 bbank60p
+042190     MOVE BANK-SCR60-OLD-ADDR2 TO CD18I-OLD-ADDR2                 bbank60p
+042200     MOVE BANK-SCR60-OLD-STATE TO CD18I-OLD-STATE                 bbank60p
+042210     MOVE BANK-SCR60-OLD-CNTRY TO CD18I-OLD-CNTRY                 bbank60p
+042220     MOVE BANK-SCR60-OLD-PSTCDE TO CD18I-OLD-PSTCDE               bbank60p
+042230     MOVE BANK-SCR60-OLD-TELNO TO CD18I-OLD-TELNO                 bbank60p
+042240     MOVE BANK-SCR60-OLD-EMAIL TO CD18I-OLD-EMAIL                 bbank60p
+042250     MOVE BANK-SCR60-OLD-SEND-MAIL TO CD18I-OLD-SEND-MAIL         bbank60p
+042260     MOVE BANK-SCR60-OLD-SEND-EMAIL TO CD18I-OLD-SEND-EMAIL       bbank60p
+042270     MOVE BANK-SCR60-NEW-ADDR1 TO CD18I-NEW-ADDR1                 bbank60p
+042280     MOVE BANK-SCR60-NEW-ADDR2 TO CD18I-NEW-ADDR2                 bbank60p
+042290     MOVE BANK-SCR60-NEW-STATE TO CD18I-NEW-STATE                 bbank60p
+042300     MOVE BANK-SCR60-NEW-CNTRY TO CD18I-NEW-CNTRY                 bbank60p
+042310     MOVE BANK-SCR60-NEW-PSTCDE TO CD18I-NEW-PSTCDE               bbank60p
+042320     MOVE BANK-SCR60-NEW-TELNO TO CD18I-NEW-TELNO                 bbank60p
+042330     MOVE BANK-SCR60-NEW-EMAIL TO CD18I-NEW-EMAIL                 bbank60p
+042340     MOVE BANK-SCR60-NEW-SEND-MAIL TO CD18I-NEW-SEND-MAIL         bbank60p
+042350     MOVE BANK-SCR60-NEW-SEND-EMAIL TO CD18I-NEW-SEND-EMAIL       bbank60p
+042360* Submit to the hold queue for supervisor review                  bbank60p
+042370 COPY CBANKX18.                                                   bbank60p
+042380 SUBMIT-HOLD-QUEUE-ENTRY-EXIT.                                    bbank60p
+042390     EXIT.                                                        bbank60p
 041900                                                                  bbank60p
 042000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     bbank60p

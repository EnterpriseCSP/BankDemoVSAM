@@ -0,0 +1,229 @@
+000100***************************************************************** dhelp02p
+000200*                                                               * dhelp02p
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * dhelp02p
+000400*   This demonstration program is provided for use by users     * dhelp02p
+000500*   of Micro Focus products and may be used, modified and      *  dhelp02p
+000600*   distributed as part of your application provided that      *  dhelp02p
+000700*   you properly acknowledge the copyright of Micro Focus       * dhelp02p
+000800*   in this material.                                           * dhelp02p
+000900*                                                               * dhelp02p
+001000***************************************************************** dhelp02p
+001100                                                                  dhelp02p
+001200***************************************************************** dhelp02p
+001300* Program:     DHELP02P.CBL                                     * dhelp02p
+001400* Function:    Maintain screen help text (file BNKHELP) - add,  * dhelp02p
+001500*              edit and retire individual HLP-RECORD entries      dhelp02p
+001600*              keyed by screen id and line/field number, and    * dhelp02p
+001700*              mirror every change to the SQL copy of the table * dhelp02p
+001800*              VSAM Version                                     * dhelp02p
+001900***************************************************************** dhelp02p
+002000                                                                  dhelp02p
+002100 IDENTIFICATION DIVISION.                                         dhelp02p
+002200 PROGRAM-ID.                                                      dhelp02p
+002300     DHELP02P.                                                    dhelp02p
+002400 DATE-WRITTEN.                                                    dhelp02p
+002500     August 2026.                                                 dhelp02p
+002600 DATE-COMPILED.                                                   dhelp02p
+002700     Today.                                                       dhelp02p
+002800                                                                  dhelp02p
+002900 ENVIRONMENT DIVISION.                                            dhelp02p
+003000                                                                  dhelp02p
+003100 DATA DIVISION.                                                   dhelp02p
+003200                                                                  dhelp02p
+003300 WORKING-STORAGE SECTION.                                         dhelp02p
+003400 01  WS-MISC-STORAGE.                                             dhelp02p
+003500   05  WS-PROGRAM-ID                         PIC X(8)             dhelp02p
+003600           VALUE 'DHELP02P'.                                      dhelp02p
+003700   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dhelp02p
+003800   05  WS-RESP                               PIC S9(8) COMP.      dhelp02p
+003900                                                                  dhelp02p
+004000 01  WS-BNKHELP-REC.                                              dhelp02p
+004100 COPY CHELPVSM.                                                   dhelp02p
+004200                                                                  dhelp02p
+004300 01  WS-COMMAREA.                                                 dhelp02p
+004400 COPY CHELPD02.                                                   dhelp02p
+004500                                                                  dhelp02p
+004600 COPY CHELPSQL.                                                   dhelp02p
+004700                                                                  dhelp02p
+004800 01  SQLCA.                                                       dhelp02p
+004900   05  SQLCODE                               PIC S9(9) COMP.      dhelp02p
+005000                                                                  dhelp02p
+005100 COPY CABENDD.                                                    dhelp02p
+005200                                                                  dhelp02p
+005300 LINKAGE SECTION.                                                 dhelp02p
+005400 01  DFHCOMMAREA.                                                 dhelp02p
+005500   05  LK-COMMAREA                           PIC X(1)             dhelp02p
+005600           OCCURS 1 TO 4096 TIMES                                 dhelp02p
+005700             DEPENDING ON WS-COMMAREA-LENGTH.                     dhelp02p
+005800                                                                  dhelp02p
+005900 COPY CENTRY.                                                     dhelp02p
+006000***************************************************************** dhelp02p
+006100* Move the passed data to our area                              * dhelp02p
+006200***************************************************************** dhelp02p
+006300     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dhelp02p
+006400     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dhelp02p
+006500                                                                  dhelp02p
+006600***************************************************************** dhelp02p
+006700* Initialize our output area                                    * dhelp02p
+006800***************************************************************** dhelp02p
+006900     MOVE SPACES TO HELP02O-DATA.                                 dhelp02p
+007000     SET HELP02O-OK TO TRUE.                                      dhelp02p
+007100                                                                  dhelp02p
+007200***************************************************************** dhelp02p
+007300* See what kind of request we have and react accordingly        * dhelp02p
+007400***************************************************************** dhelp02p
+007500     EVALUATE TRUE                                                dhelp02p
+007600       WHEN HELP02I-READ                                          dhelp02p
+007700         PERFORM READ-PROCESSING THRU                             dhelp02p
+007800                 READ-PROCESSING-EXIT                             dhelp02p
+007900       WHEN HELP02I-WRITE                                         dhelp02p
+008000         PERFORM WRITE-PROCESSING THRU                            dhelp02p
+008100                 WRITE-PROCESSING-EXIT                            dhelp02p
+008200       WHEN HELP02I-RETIRE                                        dhelp02p
+008300         PERFORM RETIRE-PROCESSING THRU                           dhelp02p
+008400                 RETIRE-PROCESSING-EXIT                           dhelp02p
+008500       WHEN OTHER                                                 dhelp02p
+008600         SET HELP02O-ERROR TO TRUE                                dhelp02p
+008700     END-EVALUATE.                                                dhelp02p
+008800                                                                  dhelp02p
+008900***************************************************************** dhelp02p
+009000* Move the result back to the callers area                      * dhelp02p
+009100***************************************************************** dhelp02p
+009200     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dhelp02p
+009300                                                                  dhelp02p
+009400***************************************************************** dhelp02p
+009500* Return to our caller                                          * dhelp02p
+009600***************************************************************** dhelp02p
+009700 COPY CRETURN.                                                    dhelp02p
+009800                                                                  dhelp02p
+009900***************************************************************** dhelp02p
+010000* Read request - return the current text of a single help entry * dhelp02p
+010100* for a given screen id and line/field number                   * dhelp02p
+010200***************************************************************** dhelp02p
+010300 READ-PROCESSING.                                                 dhelp02p
+010400     MOVE HELP02I-SCRN TO HLP-SCRN.                               dhelp02p
+010500     MOVE HELP02I-LINE TO HLP-LINE.                               dhelp02p
+010600     EXEC CICS READ FILE('BNKHELP')                               dhelp02p
+010700                    INTO(WS-BNKHELP-REC)                          dhelp02p
+010800                    LENGTH(LENGTH OF WS-BNKHELP-REC)              dhelp02p
+010900                    RIDFLD(HLP-KEY)                               dhelp02p
+011000                    RESP(WS-RESP)                                 dhelp02p
+011100     END-EXEC.                                                    dhelp02p
+011200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dhelp02p
+011300       SET HELP02O-NOTFND TO TRUE                                 dhelp02p
+011400       MOVE 'Help record not found' TO HELP02O-MSG                dhelp02p
+011500       GO TO READ-PROCESSING-EXIT                                 dhelp02p
+011600     END-IF.                                                      dhelp02p
+011700     MOVE HLP-SCRN TO HELP02O-SCRN.                               dhelp02p
+011800     MOVE HLP-LINE TO HELP02O-LINE.                               dhelp02p
+011900     MOVE HLP-TEXT TO HELP02O-TEXT.                               dhelp02p
+012000 READ-PROCESSING-EXIT.                                            dhelp02p
+012100     EXIT.                                                        dhelp02p
+012200                                                                  dhelp02p
+012300***************************************************************** dhelp02p
+012400* Write request - add a new help entry or update the text of an * dhelp02p
+012500* existing one, then mirror the change to the SQL copy          * dhelp02p
+012600***************************************************************** dhelp02p
+012700 WRITE-PROCESSING.                                                dhelp02p
+012800     MOVE HELP02I-SCRN TO HLP-SCRN.                               dhelp02p
+012900     MOVE HELP02I-LINE TO HLP-LINE.                               dhelp02p
+013000     EXEC CICS READ FILE('BNKHELP')                               dhelp02p
+013100                    UPDATE                                        dhelp02p
+013200                    INTO(WS-BNKHELP-REC)                          dhelp02p
+013300                    LENGTH(LENGTH OF WS-BNKHELP-REC)              dhelp02p
+013400                    RIDFLD(HLP-KEY)                               dhelp02p
+013500                    RESP(WS-RESP)                                 dhelp02p
+013600     END-EXEC.                                                    dhelp02p
+013700     IF WS-RESP IS EQUAL TO DFHRESP(NOTFND)                       dhelp02p
+013800       MOVE SPACES TO WS-BNKHELP-REC                              dhelp02p
+013900       MOVE HELP02I-SCRN TO HLP-SCRN                              dhelp02p
+014000       MOVE HELP02I-LINE TO HLP-LINE                              dhelp02p
+014100       MOVE HELP02I-TEXT TO HLP-TEXT                              dhelp02p
+014200       EXEC CICS WRITE FILE('BNKHELP')                            dhelp02p
+014300                       FROM(WS-BNKHELP-REC)                       dhelp02p
+014400                       LENGTH(LENGTH OF WS-BNKHELP-REC)           dhelp02p
+014500                       RIDFLD(HLP-KEY)                            dhelp02p
+014600                       RESP(WS-RESP)                              dhelp02p
+014700       END-EXEC                                                   dhelp02p
+014800       IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                 dhelp02p
+014900         SET HELP02O-ERROR TO TRUE                                dhelp02p
+015000         MOVE 'Unable to add help record' TO HELP02O-MSG          dhelp02p
+015100         GO TO WRITE-PROCESSING-EXIT                              dhelp02p
+015200       END-IF                                                     dhelp02p
+015300       PERFORM SQL-UPSERT-HELP THRU                               dhelp02p
+015400               SQL-UPSERT-HELP-EXIT                               dhelp02p
+015500       GO TO WRITE-PROCESSING-EXIT                                dhelp02p
+015600     END-IF.                                                      dhelp02p
+015700     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dhelp02p
+015800       SET HELP02O-ERROR TO TRUE                                  dhelp02p
+015900       MOVE 'Unable to lock help record' TO HELP02O-MSG           dhelp02p
+016000       GO TO WRITE-PROCESSING-EXIT                                dhelp02p
+016100     END-IF.                                                      dhelp02p
+016200     MOVE HELP02I-TEXT TO HLP-TEXT.                               dhelp02p
+016300     EXEC CICS REWRITE FILE('BNKHELP')                            dhelp02p
+016400                     FROM(WS-BNKHELP-REC)                         dhelp02p
+016500                     LENGTH(LENGTH OF WS-BNKHELP-REC)             dhelp02p
+016600                     RESP(WS-RESP)                                dhelp02p
+016700     END-EXEC.                                                    dhelp02p
+016800     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dhelp02p
+016900       SET HELP02O-ERROR TO TRUE                                  dhelp02p
+017000       MOVE 'Unable to update help record' TO HELP02O-MSG         dhelp02p
+017100       GO TO WRITE-PROCESSING-EXIT                                dhelp02p
+017200     END-IF.                                                      dhelp02p
+017300     PERFORM SQL-UPSERT-HELP THRU                                 dhelp02p
+017400             SQL-UPSERT-HELP-EXIT.                                dhelp02p
+017500 WRITE-PROCESSING-EXIT.                                           dhelp02p
+017600     EXIT.                                                        dhelp02p
+017700                                                                  dhelp02p
+017800***************************************************************** dhelp02p
+017900* Retire request - remove a help entry entirely from both the   * dhelp02p
+018000* VSAM file and the SQL copy                                    * dhelp02p
+018100***************************************************************** dhelp02p
+018200 RETIRE-PROCESSING.                                               dhelp02p
+018300     MOVE HELP02I-SCRN TO HLP-SCRN.                               dhelp02p
+018400     MOVE HELP02I-LINE TO HLP-LINE.                               dhelp02p
+018500     EXEC CICS DELETE FILE('BNKHELP')                             dhelp02p
+018600                      RIDFLD(HLP-KEY)                             dhelp02p
+018700                      RESP(WS-RESP)                               dhelp02p
+018800     END-EXEC.                                                    dhelp02p
+018900     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dhelp02p
+019000       SET HELP02O-NOTFND TO TRUE                                 dhelp02p
+019100       MOVE 'Help record not found' TO HELP02O-MSG                dhelp02p
+019200       GO TO RETIRE-PROCESSING-EXIT                               dhelp02p
+019300     END-IF.                                                      dhelp02p
+019400     MOVE HELP02I-SCRN TO DCL-BHP-SCRN.                           dhelp02p
+019500     MOVE HELP02I-LINE TO DCL-BHP-LINE.                           dhelp02p
+019600     EXEC SQL                                                     dhelp02p
+019700         DELETE FROM USERID.BNKHELP                               dhelp02p
+019800          WHERE BHP_SCRN = :DCL-BHP-SCRN                          dhelp02p
+019900            AND BHP_LINE = :DCL-BHP-LINE                          dhelp02p
+020000     END-EXEC.                                                    dhelp02p
+020100 RETIRE-PROCESSING-EXIT.                                          dhelp02p
+020200     EXIT.                                                        dhelp02p
+020300                                                                  dhelp02p
+020400***************************************************************** dhelp02p
+020500* Mirror the just-written VSAM text to the SQL copy of the table, dhelp02p
+020600* inserting a new row if one does not already exist             * dhelp02p
+020700***************************************************************** dhelp02p
+020800 SQL-UPSERT-HELP.                                                 dhelp02p
+020900     MOVE HELP02I-SCRN TO DCL-BHP-SCRN.                           dhelp02p
+021000     MOVE HELP02I-LINE TO DCL-BHP-LINE.                           dhelp02p
+021100     MOVE HELP02I-TEXT TO DCL-BHP-TEXT.                           dhelp02p
+021200     EXEC SQL                                                     dhelp02p
+021300         UPDATE USERID.BNKHELP                                    dhelp02p
+021400           SET BHP_TEXT = :DCL-BHP-TEXT                           dhelp02p
+021500          WHERE BHP_SCRN = :DCL-BHP-SCRN                          dhelp02p
+021600            AND BHP_LINE = :DCL-BHP-LINE                          dhelp02p
+021700     END-EXEC.                                                    dhelp02p
+021800     IF SQLCODE IS EQUAL TO 100                                   dhelp02p
+021900       EXEC SQL                                                   dhelp02p
+022000           INSERT INTO USERID.BNKHELP                             dhelp02p
+022100             (BHP_SCRN, BHP_LINE, BHP_TEXT)                       dhelp02p
+022200                 VALUES (:DCL-BHP-SCRN, :DCL-BHP-LINE,            dhelp02p
+022300                    :DCL-BHP-TEXT)                                dhelp02p
+022400       END-EXEC                                                   dhelp02p
+022500     END-IF.                                                      dhelp02p
+022600 SQL-UPSERT-HELP-EXIT.                                            dhelp02p
+022700     EXIT.                                                        dhelp02p
+022800                                                                  dhelp02p
+022900* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dhelp02p

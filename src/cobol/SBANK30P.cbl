@@ -62,6 +62,8 @@
 006000 COPY DFHBMSCA.                                                   sbank30p
 006100                                                                  sbank30p
 006200 COPY CABENDD.                                                    sbank30p
+006210 01  WS-TRACE-DATA.                                               sbank30p
+006220 COPY CBANKD16.                                                   sbank30p
 006300                                                                  sbank30p
 006400 LINKAGE SECTION.                                                 sbank30p
 006500 01  DFHCOMMAREA.                                                 sbank30p
@@ -465,6 +467,7 @@
 046300     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              sbank30p
 046400     MOVE DDO-DATA TO EXT-OP-DATE.                                sbank30p
 046500     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          sbank30p
+046550     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   sbank30p
 046600     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         sbank30p
 046700     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          sbank30p
 046800     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          sbank30p

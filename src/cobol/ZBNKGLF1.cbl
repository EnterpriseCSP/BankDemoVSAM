@@ -0,0 +1,365 @@
+000100***************************************************************** ZBNKGLF1
+000200*                                                               * ZBNKGLF1
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * ZBNKGLF1
+000400*   This demonstration program is provided for use by users     * ZBNKGLF1
+000500*   of Micro Focus products and may be used, modified and       * ZBNKGLF1
+000600*   distributed as part of your application provided that       * ZBNKGLF1
+000700*   you properly acknowledge the copyright of Micro Focus       * ZBNKGLF1
+000800*   in this material.                                           * ZBNKGLF1
+000900*                                                               * ZBNKGLF1
+001000***************************************************************** ZBNKGLF1
+001100                                                                  ZBNKGLF1
+001200***************************************************************** ZBNKGLF1
+001300* Program:     ZBNKGLF1.CBL                                     * ZBNKGLF1
+001400* Function:    Daily general-ledger journal-entry feed.  Scans   *ZBNKGLF1
+001500*              BNKTXN-FILE in timestamp order, the way the       *ZBNKGLF1
+001600*              DBANK51P/52P pattern scans BNKACC-FILE, and for   *ZBNKGLF1
+001700*              each entry posted on the requested run date,      *ZBNKGLF1
+001800*              maps its BTX-REC-TYPE/BTX-REC-SUB-TYPE to a       *ZBNKGLF1
+001900*              debit/credit GL account pair and writes one       *ZBNKGLF1
+002000*              journal-entry extract record per postable         *ZBNKGLF1
+002100*              transaction, in the format the general ledger     *ZBNKGLF1
+002200*              system imports.  Transaction types with no        *ZBNKGLF1
+002300*              monetary posting (contact-info changes, dormancy- *ZBNKGLF1
+002400*              marked and dormant-closure events) have no entry  *ZBNKGLF1
+002500*              in the mapping table and are skipped.  The run    *ZBNKGLF1
+002600*              date comes from LK-EXEC-PARM-DATA (CCYYMMDD) if   *ZBNKGLF1
+002700*              supplied, otherwise defaults to today via         *ZBNKGLF1
+002800*              UDATECNV's DDO-ISO output.                        *ZBNKGLF1
+002900***************************************************************** ZBNKGLF1
+003000                                                                  ZBNKGLF1
+003100 IDENTIFICATION DIVISION.                                         ZBNKGLF1
+003200 PROGRAM-ID.                                                      ZBNKGLF1
+003300     ZBNKGLF1.                                                    ZBNKGLF1
+003400 DATE-WRITTEN.                                                    ZBNKGLF1
+003500     August 2026.                                                 ZBNKGLF1
+003600 DATE-COMPILED.                                                   ZBNKGLF1
+003700     Today.                                                       ZBNKGLF1
+003800                                                                  ZBNKGLF1
+003900 ENVIRONMENT DIVISION.                                            ZBNKGLF1
+004000 INPUT-OUTPUT   SECTION.                                          ZBNKGLF1
+004100   FILE-CONTROL.                                                  ZBNKGLF1
+004200     SELECT BNKTXN-FILE                                           ZBNKGLF1
+004300            ASSIGN       TO BNKTXN                                ZBNKGLF1
+004400            ORGANIZATION IS INDEXED                               ZBNKGLF1
+004500            ACCESS MODE  IS SEQUENTIAL                            ZBNKGLF1
+004600            RECORD KEY   IS BTX-REC-TIMESTAMP                     ZBNKGLF1
+004700            ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES      ZBNKGLF1
+004800            FILE STATUS  IS WS-BNKTXN-STATUS.                     ZBNKGLF1
+004900     SELECT EXTRACT-FILE                                          ZBNKGLF1
+005000            ASSIGN       TO EXTRACT                               ZBNKGLF1
+005100            ORGANIZATION IS SEQUENTIAL                            ZBNKGLF1
+005200            ACCESS MODE  IS SEQUENTIAL                            ZBNKGLF1
+005300            FILE STATUS  IS WS-EXTRACT-STATUS.                    ZBNKGLF1
+005400                                                                  ZBNKGLF1
+005500 DATA DIVISION.                                                   ZBNKGLF1
+005600 FILE SECTION.                                                    ZBNKGLF1
+005700                                                                  ZBNKGLF1
+005800 FD  BNKTXN-FILE.                                                 ZBNKGLF1
+005900 01  BNKTXN-REC.                                                  ZBNKGLF1
+006000 COPY CBANKVTX.                                                   ZBNKGLF1
+006100                                                                  ZBNKGLF1
+006200 FD  EXTRACT-FILE.                                                ZBNKGLF1
+006300 01  EXTRACT-REC.                                                 ZBNKGLF1
+006400 COPY CBANKXT4.                                                   ZBNKGLF1
+006500                                                                  ZBNKGLF1
+006600 WORKING-STORAGE SECTION.                                         ZBNKGLF1
+006700 COPY CTIMERD.                                                    ZBNKGLF1
+006800                                                                  ZBNKGLF1
+006900 01  WS-DATE-WORK-AREA.                                           ZBNKGLF1
+007000 COPY CDATED.                                                     ZBNKGLF1
+007100                                                                  ZBNKGLF1
+007200 01  WS-MISC-STORAGE.                                             ZBNKGLF1
+007300   05  WS-PROGRAM-ID                         PIC X(8)             ZBNKGLF1
+007400       VALUE 'ZBNKGLF1'.                                          ZBNKGLF1
+007500   05  WS-SYS-DATE                           PIC 9(5).            ZBNKGLF1
+007600   05  WS-BNKTXN-STATUS.                                          ZBNKGLF1
+007700     10  WS-BNKTXN-STAT1                     PIC X(1).            ZBNKGLF1
+007800     10  WS-BNKTXN-STAT2                     PIC X(1).            ZBNKGLF1
+007900   05  WS-EXTRACT-STATUS.                                         ZBNKGLF1
+008000     10  WS-EXTRACT-STAT1                    PIC X(1).            ZBNKGLF1
+008100     10  WS-EXTRACT-STAT2                    PIC X(1).            ZBNKGLF1
+008200   05  WS-IO-STATUS.                                              ZBNKGLF1
+008300     10  WS-IO-STAT1                         PIC X(1).            ZBNKGLF1
+008400     10  WS-IO-STAT2                         PIC X(1).            ZBNKGLF1
+008500   05  WS-TWO-BYTES.                                              ZBNKGLF1
+008600     10  WS-TWO-BYTES-LEFT                   PIC X(1).            ZBNKGLF1
+008700     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            ZBNKGLF1
+008800   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 ZBNKGLF1
+008900                                             PIC 9(1) COMP.       ZBNKGLF1
+009000   05  WS-END-OF-FILE                        PIC X(3)             ZBNKGLF1
+009100       VALUE 'NO '.                                               ZBNKGLF1
+009200   05  WS-RUN-DATE                           PIC X(8).            ZBNKGLF1
+009300   05  WS-RUN-DATE-ISO                       PIC X(10).           ZBNKGLF1
+009400   05  WS-START-TIMESTAMP                    PIC X(26).           ZBNKGLF1
+009500   05  WS-TXNS-READ                          PIC 9(7)             ZBNKGLF1
+009600       VALUE ZERO.                                                ZBNKGLF1
+009700   05  WS-JOURNAL-LINES-WRITTEN              PIC 9(7)             ZBNKGLF1
+009800       VALUE ZERO.                                                ZBNKGLF1
+009900   05  WS-TXNS-SKIPPED                       PIC 9(7)             ZBNKGLF1
+010000       VALUE ZERO.                                                ZBNKGLF1
+010100   05  WS-GL-AMOUNT                          PIC S9(7)V99         ZBNKGLF1
+010200                                             COMP-3.              ZBNKGLF1
+010300   05  WS-GL-SUB                             PIC 9(2).            ZBNKGLF1
+010400                                                                  ZBNKGLF1
+010500 01  WS-CONSOLE-MESSAGE                      PIC X(60).           ZBNKGLF1
+010600                                                                  ZBNKGLF1
+010700****************************************************************  ZBNKGLF1
+010800* Compiled mapping of each postable BTX-REC-TYPE/BTX-REC-SUB-  *  ZBNKGLF1
+010900* TYPE combination to its debit/credit general-ledger account   * ZBNKGLF1
+011000* pair, following the same FILLER-table-and-REDEFINES layout    * ZBNKGLF1
+011100* CSTATESD uses for its look-up table.  A combination with no    *ZBNKGLF1
+011200* entry here (contact-info changes, dormancy-marked and          *ZBNKGLF1
+011300* dormant-closure events, none of which carry an amount) is      *ZBNKGLF1
+011400* left off the journal feed.                                     *ZBNKGLF1
+011500****************************************************************  ZBNKGLF1
+011600 01  WS-GL-MAP-TABLE.                                             ZBNKGLF1
+011700   05  FILLER                              PIC X(36)              ZBNKGLF1
+011800       VALUE '11100000299000TRANSFER DEBIT LEG   '.               ZBNKGLF1
+011900   05  FILLER                              PIC X(36)              ZBNKGLF1
+012000       VALUE '12299000100000TRANSFER CREDIT LEG  '.               ZBNKGLF1
+012100   05  FILLER                              PIC X(36)              ZBNKGLF1
+012200       VALUE '41100000410100OVERDRAFT FEE        '.               ZBNKGLF1
+012300   05  FILLER                              PIC X(36)              ZBNKGLF1
+012400       VALUE '6 100000410200DORMANT ACCOUNT FEE  '.               ZBNKGLF1
+012500   05  FILLER                              PIC X(36)              ZBNKGLF1
+012600       VALUE 'I 420100100000INTEREST ACCRUED     '.               ZBNKGLF1
+012700 01  WS-GL-MAP-TABLE-R REDEFINES WS-GL-MAP-TABLE.                 ZBNKGLF1
+012800   05  WS-GL-MAP-ENTRY                      OCCURS 5 TIMES.       ZBNKGLF1
+012900     10  WS-GL-MAP-TYPE                     PIC X(1).             ZBNKGLF1
+013000     10  WS-GL-MAP-SUB-TYPE                 PIC X(1).             ZBNKGLF1
+013100     10  WS-GL-MAP-DEBIT-ACCT                PIC X(6).            ZBNKGLF1
+013200     10  WS-GL-MAP-CREDIT-ACCT               PIC X(6).            ZBNKGLF1
+013300     10  WS-GL-MAP-DESC                     PIC X(20).            ZBNKGLF1
+013400 01  WS-GL-MAP-COUNT                        PIC 9(2) VALUE 5.     ZBNKGLF1
+013500                                                                  ZBNKGLF1
+013600 LINKAGE SECTION.                                                 ZBNKGLF1
+013700 01  LK-EXEC-PARM.                                                ZBNKGLF1
+013800   05  LK-EXEC-PARM-LL                       PIC S9(4) COMP.      ZBNKGLF1
+013900   05  LK-EXEC-PARM-DATA.                                         ZBNKGLF1
+014000     10  LK-PARM-RUN-DATE                    PIC X(8).            ZBNKGLF1
+014100                                                                  ZBNKGLF1
+014200 PROCEDURE DIVISION USING LK-EXEC-PARM.                           ZBNKGLF1
+014300                                                                  ZBNKGLF1
+014400     PERFORM RUN-TIME.                                            ZBNKGLF1
+014500                                                                  ZBNKGLF1
+014600     MOVE 'General ledger feed extract starting'                  ZBNKGLF1
+014700       TO WS-CONSOLE-MESSAGE.                                     ZBNKGLF1
+014800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKGLF1
+014900                                                                  ZBNKGLF1
+015000     IF LK-EXEC-PARM-LL IS GREATER THAN ZERO                      ZBNKGLF1
+015100        MOVE LK-PARM-RUN-DATE TO WS-RUN-DATE                      ZBNKGLF1
+015200        MOVE WS-RUN-DATE (1:4) TO WS-RUN-DATE-ISO (1:4)           ZBNKGLF1
+015300        MOVE '-' TO WS-RUN-DATE-ISO (5:1)                         ZBNKGLF1
+015400        MOVE WS-RUN-DATE (5:2) TO WS-RUN-DATE-ISO (6:2)           ZBNKGLF1
+015500        MOVE '-' TO WS-RUN-DATE-ISO (8:1)                         ZBNKGLF1
+015600        MOVE WS-RUN-DATE (7:2) TO WS-RUN-DATE-ISO (9:2)           ZBNKGLF1
+015700     ELSE                                                         ZBNKGLF1
+015800        ACCEPT WS-SYS-DATE FROM DAY                               ZBNKGLF1
+015900        SET DD-ENV-NULL TO TRUE                                   ZBNKGLF1
+016000        SET DDI-YYDDD TO TRUE                                     ZBNKGLF1
+016100        MOVE WS-SYS-DATE TO DDI-DATA                              ZBNKGLF1
+016200        SET DDO-ISO TO TRUE                                       ZBNKGLF1
+016300        CALL 'UDATECNV' USING WS-DATE-WORK-AREA                   ZBNKGLF1
+016400        MOVE DDO-DATA (1:10) TO WS-RUN-DATE-ISO                   ZBNKGLF1
+016500        MOVE DDO-DATA-ISO-YYYY TO WS-RUN-DATE (1:4)               ZBNKGLF1
+016600        MOVE DDO-DATA-ISO-MM TO WS-RUN-DATE (5:2)                 ZBNKGLF1
+016700        MOVE DDO-DATA-ISO-DD TO WS-RUN-DATE (7:2)                 ZBNKGLF1
+016800     END-IF.                                                      ZBNKGLF1
+016900                                                                  ZBNKGLF1
+017000     PERFORM OPEN-FILES.                                          ZBNKGLF1
+017100                                                                  ZBNKGLF1
+017200     MOVE LOW-VALUES TO BTX-REC-TIMESTAMP.                        ZBNKGLF1
+017300     MOVE WS-RUN-DATE-ISO TO WS-START-TIMESTAMP (1:10).           ZBNKGLF1
+017400     MOVE WS-START-TIMESTAMP TO BTX-REC-TIMESTAMP.                ZBNKGLF1
+017500     START BNKTXN-FILE KEY GREATER THAN OR EQUAL                  ZBNKGLF1
+017600           BTX-REC-TIMESTAMP.                                     ZBNKGLF1
+017700     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKGLF1
+017800        MOVE 'YES' TO WS-END-OF-FILE                              ZBNKGLF1
+017900     END-IF.                                                      ZBNKGLF1
+018000                                                                  ZBNKGLF1
+018100     PERFORM UNTIL WS-END-OF-FILE IS EQUAL TO 'YES'               ZBNKGLF1
+018200        READ BNKTXN-FILE NEXT RECORD                              ZBNKGLF1
+018300        IF WS-BNKTXN-STATUS IS EQUAL TO '10'                      ZBNKGLF1
+018400           MOVE 'YES' TO WS-END-OF-FILE                           ZBNKGLF1
+018500        ELSE                                                      ZBNKGLF1
+018600           IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'               ZBNKGLF1
+018700              MOVE 'BNKTXN read error during scan'                ZBNKGLF1
+018800                TO WS-CONSOLE-MESSAGE                             ZBNKGLF1
+018900              PERFORM DISPLAY-CONSOLE-MESSAGE                     ZBNKGLF1
+019000              MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS               ZBNKGLF1
+019100              PERFORM DISPLAY-IO-STATUS                           ZBNKGLF1
+019200              PERFORM ABORT-PROGRAM                               ZBNKGLF1
+019300           ELSE                                                   ZBNKGLF1
+019400              IF BTX-REC-TIMESTAMP (1:10) IS NOT EQUAL            ZBNKGLF1
+019500                 TO WS-RUN-DATE-ISO                               ZBNKGLF1
+019600                 MOVE 'YES' TO WS-END-OF-FILE                     ZBNKGLF1
+019700              ELSE                                                ZBNKGLF1
+019800                 ADD 1 TO WS-TXNS-READ                            ZBNKGLF1
+019900                 PERFORM PROCESS-TRANSACTION                      ZBNKGLF1
+020000              END-IF                                              ZBNKGLF1
+020100           END-IF                                                 ZBNKGLF1
+020200        END-IF                                                    ZBNKGLF1
+020300     END-PERFORM.                                                 ZBNKGLF1
+020400                                                                  ZBNKGLF1
+020500     PERFORM CLOSE-FILES.                                         ZBNKGLF1
+020600                                                                  ZBNKGLF1
+020700     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKGLF1
+020800     STRING WS-TXNS-READ               DELIMITED BY SIZE          ZBNKGLF1
+020900            ' txns read, '             DELIMITED BY SIZE          ZBNKGLF1
+021000            WS-JOURNAL-LINES-WRITTEN   DELIMITED BY SIZE          ZBNKGLF1
+021100            ' journal lines written, ' DELIMITED BY SIZE          ZBNKGLF1
+021200            WS-TXNS-SKIPPED            DELIMITED BY SIZE          ZBNKGLF1
+021300            ' skipped (no GL mapping)'                            ZBNKGLF1
+021400              DELIMITED BY SIZE                                   ZBNKGLF1
+021500       INTO WS-CONSOLE-MESSAGE.                                   ZBNKGLF1
+021600     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKGLF1
+021700     MOVE 'End Of Job'                                            ZBNKGLF1
+021800       TO WS-CONSOLE-MESSAGE.                                     ZBNKGLF1
+021900     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKGLF1
+022000                                                                  ZBNKGLF1
+022100     PERFORM RUN-TIME.                                            ZBNKGLF1
+022200                                                                  ZBNKGLF1
+022300     MOVE 0 TO RETURN-CODE.                                       ZBNKGLF1
+022400                                                                  ZBNKGLF1
+022500     GOBACK.                                                      ZBNKGLF1
+022600                                                                  ZBNKGLF1
+022700***************************************************************** ZBNKGLF1
+022800* Look up this transaction's type/sub-type in the compiled GL   * ZBNKGLF1
+022900* mapping table; if found, write the journal-entry extract       *ZBNKGLF1
+023000* record, otherwise count it as skipped - contact-info changes,  *ZBNKGLF1
+023100* dormancy-marked and dormant-closure events carry a zero amount *ZBNKGLF1
+023200* and have no mapping entry.                                     *ZBNKGLF1
+023300***************************************************************** ZBNKGLF1
+023400 PROCESS-TRANSACTION.                                             ZBNKGLF1
+023500     PERFORM VARYING WS-GL-SUB FROM 1 BY 1                        ZBNKGLF1
+023600             UNTIL WS-GL-SUB IS GREATER THAN WS-GL-MAP-COUNT      ZBNKGLF1
+023700        IF BTX-REC-TYPE IS EQUAL TO WS-GL-MAP-TYPE (WS-GL-SUB)    ZBNKGLF1
+023800           AND BTX-REC-SUB-TYPE IS EQUAL TO                       ZBNKGLF1
+023900               WS-GL-MAP-SUB-TYPE (WS-GL-SUB)                     ZBNKGLF1
+024000           PERFORM WRITE-JOURNAL-LINE                             ZBNKGLF1
+024100           MOVE WS-GL-MAP-COUNT TO WS-GL-SUB                      ZBNKGLF1
+024200        END-IF                                                    ZBNKGLF1
+024300     END-PERFORM.                                                 ZBNKGLF1
+024400                                                                  ZBNKGLF1
+024500***************************************************************** ZBNKGLF1
+024600* Write one journal-entry extract record for the current         *ZBNKGLF1
+024700* BNKTXN-FILE record, using the debit/credit account pair      *  ZBNKGLF1
+024800* found at WS-GL-MAP-ENTRY (WS-GL-SUB).  A transaction posted    *ZBNKGLF1
+024900* with a negative amount (e.g. a standing order debit, the       *ZBNKGLF1
+025000* same sign convention ZBNKSTO1 writes) is reported as its       *ZBNKGLF1
+025100* absolute value, the way a journal entry amount always is.      *ZBNKGLF1
+025200***************************************************************** ZBNKGLF1
+025300 WRITE-JOURNAL-LINE.                                              ZBNKGLF1
+025400     IF BTX-REC-AMOUNT IS EQUAL TO ZERO                           ZBNKGLF1
+025500        ADD 1 TO WS-TXNS-SKIPPED                                  ZBNKGLF1
+025600        GO TO WRITE-JOURNAL-LINE-EXIT                             ZBNKGLF1
+025700     END-IF.                                                      ZBNKGLF1
+025800                                                                  ZBNKGLF1
+025900     IF BTX-REC-AMOUNT IS LESS THAN ZERO                          ZBNKGLF1
+026000        MULTIPLY BTX-REC-AMOUNT BY -1 GIVING WS-GL-AMOUNT         ZBNKGLF1
+026100     ELSE                                                         ZBNKGLF1
+026200        MOVE BTX-REC-AMOUNT TO WS-GL-AMOUNT                       ZBNKGLF1
+026300     END-IF.                                                      ZBNKGLF1
+026400                                                                  ZBNKGLF1
+026500     MOVE SPACES TO EXTRACT-REC.                                  ZBNKGLF1
+026600     MOVE BTX-REC-TIMESTAMP TO BANKXT04-TIMESTAMP.                ZBNKGLF1
+026700     MOVE BTX-REC-ACCNO TO BANKXT04-ACCNO.                        ZBNKGLF1
+026800     MOVE BTX-REC-PID TO BANKXT04-PID.                            ZBNKGLF1
+026900     MOVE BTX-REC-TYPE TO BANKXT04-TYPE.                          ZBNKGLF1
+027000     MOVE BTX-REC-SUB-TYPE TO BANKXT04-SUB-TYPE.                  ZBNKGLF1
+027100     MOVE WS-GL-MAP-DEBIT-ACCT (WS-GL-SUB) TO BANKXT04-DEBIT-ACCT.ZBNKGLF1
+027200     MOVE WS-GL-MAP-CREDIT-ACCT (WS-GL-SUB)                       ZBNKGLF1
+027300       TO BANKXT04-CREDIT-ACCT.                                   ZBNKGLF1
+027400     MOVE WS-GL-AMOUNT TO BANKXT04-AMOUNT.                        ZBNKGLF1
+027500     MOVE WS-GL-MAP-DESC (WS-GL-SUB) TO BANKXT04-DESC.            ZBNKGLF1
+027600     WRITE EXTRACT-REC.                                           ZBNKGLF1
+027700     IF WS-EXTRACT-STATUS IS NOT EQUAL TO '00'                    ZBNKGLF1
+027800        MOVE 'Unable to write GL journal extract record'          ZBNKGLF1
+027900          TO WS-CONSOLE-MESSAGE                                   ZBNKGLF1
+028000        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKGLF1
+028100        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                    ZBNKGLF1
+028200        PERFORM DISPLAY-IO-STATUS                                 ZBNKGLF1
+028300        PERFORM ABORT-PROGRAM                                     ZBNKGLF1
+028400     END-IF.                                                      ZBNKGLF1
+028500     ADD 1 TO WS-JOURNAL-LINES-WRITTEN.                           ZBNKGLF1
+028600 WRITE-JOURNAL-LINE-EXIT.                                         ZBNKGLF1
+028700     EXIT.                                                        ZBNKGLF1
+028800                                                                  ZBNKGLF1
+028900***************************************************************** ZBNKGLF1
+029000* Open the transaction and extract files                        * ZBNKGLF1
+029100***************************************************************** ZBNKGLF1
+029200 OPEN-FILES.                                                      ZBNKGLF1
+029300     OPEN INPUT BNKTXN-FILE.                                      ZBNKGLF1
+029400     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKGLF1
+029500        MOVE 'BNKTXN file open failure...'                        ZBNKGLF1
+029600          TO WS-CONSOLE-MESSAGE                                   ZBNKGLF1
+029700        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKGLF1
+029800        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                     ZBNKGLF1
+029900        PERFORM DISPLAY-IO-STATUS                                 ZBNKGLF1
+030000        PERFORM ABORT-PROGRAM                                     ZBNKGLF1
+030100     END-IF.                                                      ZBNKGLF1
+030200     OPEN OUTPUT EXTRACT-FILE.                                    ZBNKGLF1
+030300     IF WS-EXTRACT-STATUS IS NOT EQUAL TO '00'                    ZBNKGLF1
+030400        MOVE 'EXTRACT file open failure...'                       ZBNKGLF1
+030500          TO WS-CONSOLE-MESSAGE                                   ZBNKGLF1
+030600        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKGLF1
+030700        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                    ZBNKGLF1
+030800        PERFORM DISPLAY-IO-STATUS                                 ZBNKGLF1
+030900        PERFORM ABORT-PROGRAM                                     ZBNKGLF1
+031000     END-IF.                                                      ZBNKGLF1
+031100                                                                  ZBNKGLF1
+031200***************************************************************** ZBNKGLF1
+031300* Close the transaction and extract files                       * ZBNKGLF1
+031400***************************************************************** ZBNKGLF1
+031500 CLOSE-FILES.                                                     ZBNKGLF1
+031600     CLOSE BNKTXN-FILE.                                           ZBNKGLF1
+031700     CLOSE EXTRACT-FILE.                                          ZBNKGLF1
+031800                                                                  ZBNKGLF1
+031900***************************************************************** ZBNKGLF1
+032000* Display the file status bytes. This routine will display as   * ZBNKGLF1
+032100* two digits if the full two byte file status is numeric. If    * ZBNKGLF1
+032200* second byte is non-numeric then it will be treated as a       * ZBNKGLF1
+032300* binary number.                                                * ZBNKGLF1
+032400***************************************************************** ZBNKGLF1
+032500 DISPLAY-IO-STATUS.                                               ZBNKGLF1
+032600     IF WS-IO-STATUS NUMERIC                                      ZBNKGLF1
+032700        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKGLF1
+032800        STRING 'File status -' DELIMITED BY SIZE                  ZBNKGLF1
+032900               WS-IO-STATUS DELIMITED BY SIZE                     ZBNKGLF1
+033000          INTO WS-CONSOLE-MESSAGE                                 ZBNKGLF1
+033100        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKGLF1
+033200     ELSE                                                         ZBNKGLF1
+033300        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     ZBNKGLF1
+033400        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    ZBNKGLF1
+033500        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKGLF1
+033600        STRING 'File status -' DELIMITED BY SIZE                  ZBNKGLF1
+033700               WS-IO-STAT1 DELIMITED BY SIZE                      ZBNKGLF1
+033800               '/' DELIMITED BY SIZE                              ZBNKGLF1
+033900               WS-TWO-BYTES DELIMITED BY SIZE                     ZBNKGLF1
+034000          INTO WS-CONSOLE-MESSAGE                                 ZBNKGLF1
+034100        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKGLF1
+034200     END-IF.                                                      ZBNKGLF1
+034300                                                                  ZBNKGLF1
+034400***************************************************************** ZBNKGLF1
+034500* 'ABORT' the program.                                          * ZBNKGLF1
+034600* Post a message to the console and issue a STOP RUN            * ZBNKGLF1
+034700***************************************************************** ZBNKGLF1
+034800 ABORT-PROGRAM.                                                   ZBNKGLF1
+034900     IF WS-CONSOLE-MESSAGE NOT = SPACES                           ZBNKGLF1
+035000        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKGLF1
+035100     END-IF.                                                      ZBNKGLF1
+035200     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        ZBNKGLF1
+035300     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKGLF1
+035400     MOVE 16 TO RETURN-CODE.                                      ZBNKGLF1
+035500     STOP RUN.                                                    ZBNKGLF1
+035600                                                                  ZBNKGLF1
+035700***************************************************************** ZBNKGLF1
+035800* Display CONSOLE messages...                                   * ZBNKGLF1
+035900***************************************************************** ZBNKGLF1
+036000 DISPLAY-CONSOLE-MESSAGE.                                         ZBNKGLF1
+036100     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               ZBNKGLF1
+036200       UPON CONSOLE.                                              ZBNKGLF1
+036300     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       ZBNKGLF1
+036400                                                                  ZBNKGLF1
+036500 COPY CTIMERP.                                                    ZBNKGLF1

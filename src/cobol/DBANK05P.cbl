@@ -34,6 +34,7 @@
 003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank05p
 003500   05  WS-SUB1                               PIC S9(4) COMP.      dbank05p
 003600   05  WS-SUB2                               PIC S9(4) COMP.      dbank05p
+003650   05  WS-SCAN-COUNT                         PIC S9(4) COMP.      dbank05p
 003700   05  WS-RESP                               PIC S9(8) COMP.      dbank05p
 003800   05  WS-WORK1                              PIC S9(15) COMP-3.   dbank05p
 003900   05  WS-WORK2                              PIC S9(15) COMP-3.   dbank05p
@@ -130,16 +131,20 @@
 013000     END-EXEC.                                                    dbank05p
 013100                                                                  dbank05p
 013200     MOVE 0 TO WS-SUB1.                                           dbank05p
+013250     MOVE 0 TO WS-SCAN-COUNT.                                     dbank05p
 013300                                                                  dbank05p
-013400***************************************************************** dbank05p
-013500* Now attempt to get the requested records                      * dbank05p
-013600***************************************************************** dbank05p
+013400******************************************************************dbank05p
+013500* Now attempt to get the requested records, skipping any          dbank05p
+013550* transaction that fails to match the supplied date range /       dbank05p
+013560* amount range filters (a filter field of spaces/zero means       dbank05p
+013570* "don't filter on this field")                                   dbank05p
+013600******************************************************************dbank05p
 013700 TRANSACTION-FETCH-LOOP.                                          dbank05p
-013800     ADD 1 TO WS-SUB1.                                            dbank05p
-013900     IF WS-SUB1 IS GREATER THAN 9                                 dbank05p
-014000        SET CD05-IS-MORE-DATA TO TRUE                             dbank05p
-014100        GO TO TRANSACTION-FETCH-LOOP-EXIT                         dbank05p
-014200     END-IF.                                                      dbank05p
+013800     ADD 1 TO WS-SCAN-COUNT.                                      dbank05p
+013850     IF WS-SCAN-COUNT IS GREATER THAN 300                         dbank05p
+013860        SET CD05-NO-MORE-DATA TO TRUE                             dbank05p
+013870        GO TO TRANSACTION-FETCH-LOOP-EXIT                         dbank05p
+013880     END-IF.                                                      dbank05p
 014300     IF CD05-START-EQUAL OR                                       dbank05p
 014400        CD05-START-HIGH                                           dbank05p
 014500        EXEC CICS READNEXT FILE('BNKTXN1')                        dbank05p
@@ -159,7 +164,7 @@
 015900                           RIDFLD(WS-BNKTXN-AIX1-RID)             dbank05p
 016000                           RESP(WS-RESP)                          dbank05p
 016100        END-EXEC                                                  dbank05p
-016200        IF WS-SUB1 IS EQUAL TO 1                                  dbank05p
+016200        IF WS-SCAN-COUNT IS EQUAL TO 1                            dbank05p
 016300           EXEC CICS READPREV FILE('BNKTXN1')                     dbank05p
 016400                              INTO(WS-BNKTXN-REC)                 dbank05p
 016500                              LENGTH(LENGTH OF WS-BNKTXN-REC)     dbank05p
@@ -169,34 +174,55 @@
 016900        END-IF                                                    dbank05p
 017000     END-IF.                                                      dbank05p
 017100                                                                  dbank05p
-017200***************************************************************** dbank05p
-017300* Did we get the record OK                                      * dbank05p
-017400***************************************************************** dbank05p
-017500     IF CD05-START-LOW                                            dbank05p
-017600        IF WS-SUB1 IS GREATER THAN 8                              dbank05p
-017700           MOVE WS-SUB1 TO WS-SUB2                                dbank05p
-017800        ELSE                                                      dbank05p
-017900           SUBTRACT WS-SUB1 FROM 9 GIVING WS-SUB2                 dbank05p
-018000        END-IF                                                    dbank05p
-018100     ELSE                                                         dbank05p
-018200        MOVE WS-SUB1 TO WS-SUB2                                   dbank05p
-018300     END-IF.                                                      dbank05p
-018400     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank05p
-018500        IF CD05I-ACC IS EQUAL TO BTX-REC-ACCNO                    dbank05p
-018600           SET CD05-IS-DATA TO TRUE                               dbank05p
-018700           MOVE BTX-REC-TIMESTAMP TO CD05O-ID (WS-SUB2)           dbank05p
-018800           MOVE BTX-REC-AMOUNT TO CD05O-AMT-N (WS-SUB2)           dbank05p
-018900           MOVE BTX-REC-DATA-OLD TO TXN-T1-OLD                    dbank05p
-019000           MOVE TXN-T1-OLD-DESC TO CD05O-DESC (WS-SUB2)           dbank05p
-019100           GO TO TRANSACTION-FETCH-LOOP                           dbank05p
-019200        ELSE                                                      dbank05p
-019300           SET CD05-NO-MORE-DATA TO TRUE                          dbank05p
-019400           GO TO TRANSACTION-FETCH-LOOP-EXIT                      dbank05p
-019500        END-IF                                                    dbank05p
-019600     ELSE                                                         dbank05p
-019700        SET CD05-NO-MORE-DATA TO TRUE                             dbank05p
-019800        GO TO TRANSACTION-FETCH-LOOP-EXIT                         dbank05p
-019900     END-IF.                                                      dbank05p
+017200******************************************************************dbank05p
+017300* Did we get the record OK                                        dbank05p
+017400******************************************************************dbank05p
+017450     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank05p
+017460        SET CD05-NO-MORE-DATA TO TRUE                             dbank05p
+017470        GO TO TRANSACTION-FETCH-LOOP-EXIT                         dbank05p
+017480     END-IF.                                                      dbank05p
+017490     IF CD05I-ACC IS NOT EQUAL TO BTX-REC-ACCNO                   dbank05p
+017491        SET CD05-NO-MORE-DATA TO TRUE                             dbank05p
+017492        GO TO TRANSACTION-FETCH-LOOP-EXIT                         dbank05p
+017493     END-IF.                                                      dbank05p
+017494                                                                  dbank05p
+017500     IF CD05I-FILTER-DATE-FROM IS NOT EQUAL TO SPACES AND         dbank05p
+017510     BTX-REC-TIMESTAMP (1:10) IS LESS THAN CD05I-FILTER-DATE-FROM dbank05p
+017520        GO TO TRANSACTION-FETCH-LOOP                              dbank05p
+017530     END-IF.                                                      dbank05p
+017540     IF CD05I-FILTER-DATE-TO IS NOT EQUAL TO SPACES AND           dbank05p
+017550     BTX-REC-TIMESTAMP (1:10) IS GREATER THAN CD05I-FILTER-DATE-TOdbank05p
+017560        GO TO TRANSACTION-FETCH-LOOP                              dbank05p
+017570     END-IF.                                                      dbank05p
+017580     IF CD05I-FILTER-AMT-MIN IS NOT EQUAL TO ZERO AND             dbank05p
+017590     BTX-REC-AMOUNT IS LESS THAN CD05I-FILTER-AMT-MIN             dbank05p
+017600        GO TO TRANSACTION-FETCH-LOOP                              dbank05p
+017610     END-IF.                                                      dbank05p
+017620     IF CD05I-FILTER-AMT-MAX IS NOT EQUAL TO ZERO AND             dbank05p
+017630     BTX-REC-AMOUNT IS GREATER THAN CD05I-FILTER-AMT-MAX          dbank05p
+017640        GO TO TRANSACTION-FETCH-LOOP                              dbank05p
+017650     END-IF.                                                      dbank05p
+017660                                                                  dbank05p
+017670     ADD 1 TO WS-SUB1.                                            dbank05p
+017680     IF WS-SUB1 IS GREATER THAN 9                                 dbank05p
+017690        SET CD05-IS-MORE-DATA TO TRUE                             dbank05p
+017691        GO TO TRANSACTION-FETCH-LOOP-EXIT                         dbank05p
+017692     END-IF.                                                      dbank05p
+017700     IF CD05-START-LOW                                            dbank05p
+017710        IF WS-SUB1 IS GREATER THAN 8                              dbank05p
+017720           MOVE WS-SUB1 TO WS-SUB2                                dbank05p
+017730        ELSE                                                      dbank05p
+017740           SUBTRACT WS-SUB1 FROM 9 GIVING WS-SUB2                 dbank05p
+017750        END-IF                                                    dbank05p
+017760     ELSE                                                         dbank05p
+017770        MOVE WS-SUB1 TO WS-SUB2                                   dbank05p
+017780     END-IF.                                                      dbank05p
+018600     SET CD05-IS-DATA TO TRUE.                                    dbank05p
+018700     MOVE BTX-REC-TIMESTAMP TO CD05O-ID (WS-SUB2).                dbank05p
+018800     MOVE BTX-REC-AMOUNT TO CD05O-AMT-N (WS-SUB2).                dbank05p
+018900     MOVE BTX-REC-DATA-OLD TO TXN-T1-OLD.                         dbank05p
+019000     MOVE TXN-T1-OLD-DESC TO CD05O-DESC (WS-SUB2).                dbank05p
+019100     GO TO TRANSACTION-FETCH-LOOP.                                dbank05p
 020000                                                                  dbank05p
 020100 TRANSACTION-FETCH-LOOP-EXIT.                                     dbank05p
 020200     EXEC CICS ENDBR FILE('BNKTXN1')                              dbank05p

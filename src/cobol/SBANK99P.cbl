@@ -58,6 +58,8 @@
 005800 COPY DFHBMSCA.                                                   sbank99p
 005900                                                                  sbank99p
 006000 COPY CABENDD.                                                    sbank99p
+006010 01  WS-TRACE-DATA.                                               sbank99p
+006020 COPY CBANKD16.                                                   sbank99p
 006100                                                                  sbank99p
 006200 LINKAGE SECTION.                                                 sbank99p
 006300 01  DFHCOMMAREA.                                                 sbank99p
@@ -219,6 +221,7 @@
 021900     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              sbank99p
 022000     MOVE DDO-DATA TO EXT-OP-DATE.                                sbank99p
 022100     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          sbank99p
+022150     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   sbank99p
 022200     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         sbank99p
 022300     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          sbank99p
 022400     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          sbank99p

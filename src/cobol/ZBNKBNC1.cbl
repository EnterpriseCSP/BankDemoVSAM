@@ -0,0 +1,494 @@
+000100******************************************************************ZBNKBNC1
+000200*                                                                 ZBNKBNC1
+000300*  Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.      ZBNKBNC1
+000400*  This demonstration program is provided for use by users        ZBNKBNC1
+000500*  of Micro Focus products and may be used, modified and          ZBNKBNC1
+000600*  distributed as part of your application provided that          ZBNKBNC1
+000700*  you properly acknowledge the copyright of Micro Focus          ZBNKBNC1
+000800*  in this material.                                              ZBNKBNC1
+000900*                                                                 ZBNKBNC1
+001000******************************************************************ZBNKBNC1
+001100                                                                  ZBNKBNC1
+001200******************************************************************ZBNKBNC1
+001300* Program:     ZBNKBNC1.CBL                                       ZBNKBNC1
+001400* Function:    Email bounce-handling batch run.  Reads a          ZBNKBNC1
+001500*              sequential feed of bounced email notifications     ZBNKBNC1
+001600*              (file BOUNCE) and, for each PID reported,          ZBNKBNC1
+001700*              switches that customer BNKCUST-FILE entry over     ZBNKBNC1
+001800*              to paper statements so a bad address does not      ZBNKBNC1
+001900*              silently drop the customer's contact               ZBNKBNC1
+002000*              preference, logging the change to BNKTXN-FILE      ZBNKBNC1
+002100*              the same way DBANK07P logs an online contact       ZBNKBNC1
+002200*              change.                                            ZBNKBNC1
+002300******************************************************************ZBNKBNC1
+002400                                                                  ZBNKBNC1
+002500 IDENTIFICATION DIVISION.                                         ZBNKBNC1
+002600 PROGRAM-ID.                                                      ZBNKBNC1
+002700     ZBNKBNC1.                                                    ZBNKBNC1
+002800 DATE-WRITTEN.                                                    ZBNKBNC1
+002900     August 2026.                                                 ZBNKBNC1
+003000 DATE-COMPILED.                                                   ZBNKBNC1
+003100     Today.                                                       ZBNKBNC1
+003200                                                                  ZBNKBNC1
+003300 ENVIRONMENT DIVISION.                                            ZBNKBNC1
+003400 INPUT-OUTPUT   SECTION.                                          ZBNKBNC1
+003500   FILE-CONTROL.                                                  ZBNKBNC1
+003600     SELECT BOUNCE-FILE                                           ZBNKBNC1
+003700            ASSIGN       TO BOUNCE                                ZBNKBNC1
+003800            ORGANIZATION IS SEQUENTIAL                            ZBNKBNC1
+003900            ACCESS MODE  IS SEQUENTIAL                            ZBNKBNC1
+004000            FILE STATUS  IS WS-BOUNCE-STATUS.                     ZBNKBNC1
+004100     SELECT BNKCUST-FILE                                          ZBNKBNC1
+004200            ASSIGN       TO BNKCUST                               ZBNKBNC1
+004300            ORGANIZATION IS INDEXED                               ZBNKBNC1
+004400            ACCESS MODE  IS RANDOM                                ZBNKBNC1
+004500            RECORD KEY   IS BCS-REC-PID                           ZBNKBNC1
+004600            ALTERNATE KEY IS BCS-REC-NAME                         ZBNKBNC1
+004700              WITH DUPLICATES                                     ZBNKBNC1
+004800            ALTERNATE KEY IS BCS-REC-NAME-FF                      ZBNKBNC1
+004900              WITH DUPLICATES                                     ZBNKBNC1
+005000            FILE STATUS  IS WS-BNKCUST-STATUS.                    ZBNKBNC1
+005100     SELECT BNKTXN-FILE                                           ZBNKBNC1
+005200            ASSIGN       TO BNKTXN                                ZBNKBNC1
+005300            ORGANIZATION IS INDEXED                               ZBNKBNC1
+005400            ACCESS MODE  IS RANDOM                                ZBNKBNC1
+005500            RECORD KEY   IS BTX-REC-TIMESTAMP                     ZBNKBNC1
+005600            ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES      ZBNKBNC1
+005700            FILE STATUS  IS WS-BNKTXN-STATUS.                     ZBNKBNC1
+005800     SELECT PRINTOUT-FILE                                         ZBNKBNC1
+005900            ASSIGN       TO PRINTOUT                              ZBNKBNC1
+006000            ORGANIZATION IS SEQUENTIAL                            ZBNKBNC1
+006100            ACCESS MODE  IS SEQUENTIAL                            ZBNKBNC1
+006200            FILE STATUS  IS WS-PRINTOUT-STATUS.                   ZBNKBNC1
+006300                                                                  ZBNKBNC1
+006400 DATA DIVISION.                                                   ZBNKBNC1
+006500 FILE SECTION.                                                    ZBNKBNC1
+006600                                                                  ZBNKBNC1
+006700 FD  BOUNCE-FILE.                                                 ZBNKBNC1
+006800 01  BOUNCE-REC.                                                  ZBNKBNC1
+006900   05  BNC-REC-PID                       PIC X(5).                ZBNKBNC1
+007000   05  BNC-REC-EMAIL                     PIC X(30).               ZBNKBNC1
+007100   05  BNC-REC-REASON                    PIC X(40).               ZBNKBNC1
+007200                                                                  ZBNKBNC1
+007300 FD  BNKCUST-FILE.                                                ZBNKBNC1
+007400 01  BNKCUST-REC.                                                 ZBNKBNC1
+007500 COPY CBANKVCS.                                                   ZBNKBNC1
+007600                                                                  ZBNKBNC1
+007700 FD  BNKTXN-FILE.                                                 ZBNKBNC1
+007800 01  BNKTXN-REC.                                                  ZBNKBNC1
+007900 COPY CBANKVTX.                                                   ZBNKBNC1
+008000                                                                  ZBNKBNC1
+008100 FD  PRINTOUT-FILE.                                               ZBNKBNC1
+008200 01  PRINTOUT-REC                        PIC X(90).               ZBNKBNC1
+008300                                                                  ZBNKBNC1
+008400 WORKING-STORAGE SECTION.                                         ZBNKBNC1
+008500 COPY CTIMERD.                                                    ZBNKBNC1
+008600                                                                  ZBNKBNC1
+008700 COPY CTSTAMPD.                                                   ZBNKBNC1
+008800                                                                  ZBNKBNC1
+008900 COPY CBANKTXD.                                                   ZBNKBNC1
+009000                                                                  ZBNKBNC1
+009100 01  WS-TWOS-COMP.                                                ZBNKBNC1
+009200   05  WS-TWOS-COMP-LEN                    PIC S9(4) COMP.        ZBNKBNC1
+009300   05  WS-TWOS-COMP-INPUT                  PIC X(256).            ZBNKBNC1
+009400   05  WS-TWOS-COMP-OUTPUT                 PIC X(256).            ZBNKBNC1
+009500   05  WS-TWOS-COMP-FORMAT               PIC X(1) VALUE 'B'.      ZBNKBNC1
+009600                                                                  ZBNKBNC1
+009700 01  WS-MISC-STORAGE.                                             ZBNKBNC1
+009800   05  WS-PROGRAM-ID                       PIC X(8)               ZBNKBNC1
+009900       VALUE 'ZBNKBNC1'.                                          ZBNKBNC1
+010000   05  WS-BOUNCE-STATUS.                                          ZBNKBNC1
+010100     10  WS-BOUNCE-STAT1                   PIC X(1).              ZBNKBNC1
+010200     10  WS-BOUNCE-STAT2                   PIC X(1).              ZBNKBNC1
+010300   05  WS-BNKCUST-STATUS.                                         ZBNKBNC1
+010400     10  WS-BNKCUST-STAT1                  PIC X(1).              ZBNKBNC1
+010500     10  WS-BNKCUST-STAT2                  PIC X(1).              ZBNKBNC1
+010600   05  WS-BNKTXN-STATUS.                                          ZBNKBNC1
+010700     10  WS-BNKTXN-STAT1                   PIC X(1).              ZBNKBNC1
+010800     10  WS-BNKTXN-STAT2                   PIC X(1).              ZBNKBNC1
+010900   05  WS-PRINTOUT-STATUS.                                        ZBNKBNC1
+011000     10  WS-PRINTOUT-STAT1                 PIC X(1).              ZBNKBNC1
+011100     10  WS-PRINTOUT-STAT2                 PIC X(1).              ZBNKBNC1
+011200   05  WS-IO-STATUS.                                              ZBNKBNC1
+011300     10  WS-IO-STAT1                       PIC X(1).              ZBNKBNC1
+011400     10  WS-IO-STAT2                       PIC X(1).              ZBNKBNC1
+011500   05  WS-TWO-BYTES.                                              ZBNKBNC1
+011600     10  WS-TWO-BYTES-LEFT                 PIC X(1).              ZBNKBNC1
+011700     10  WS-TWO-BYTES-RIGHT                PIC X(1).              ZBNKBNC1
+011800   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 ZBNKBNC1
+011900                                           PIC 9(1) COMP.         ZBNKBNC1
+012000   05  WS-END-OF-FILE                      PIC X(3)               ZBNKBNC1
+012100       VALUE 'NO '.                                               ZBNKBNC1
+012200   05  WS-BOUNCES-READ                     PIC 9(7)               ZBNKBNC1
+012300       VALUE ZERO.                                                ZBNKBNC1
+012400   05  WS-CUSTOMERS-UPDATED                PIC 9(7)               ZBNKBNC1
+012500       VALUE ZERO.                                                ZBNKBNC1
+012600   05  WS-CUSTOMERS-NOT-FOUND              PIC 9(7)               ZBNKBNC1
+012700       VALUE ZERO.                                                ZBNKBNC1
+012800   05  WS-CUSTOMERS-ALREADY-PAPER          PIC 9(7)               ZBNKBNC1
+012900       VALUE ZERO.                                                ZBNKBNC1
+013000   05  WS-TXN-SEQ                          PIC 9(4)               ZBNKBNC1
+013100       VALUE ZERO.                                                ZBNKBNC1
+013200                                                                  ZBNKBNC1
+013300 01  WS-REPORT-LINES.                                             ZBNKBNC1
+013400   05  WS-LINE1.                                                  ZBNKBNC1
+013500     10  WS-LINE1-CC                 PIC X(1)                     ZBNKBNC1
+013600                 VALUE '1'.                                       ZBNKBNC1
+013700     10  FILLER                      PIC X(20)                    ZBNKBNC1
+013800                 VALUE SPACES.                                    ZBNKBNC1
+013900     10  WS-LINE1-HEAD                PIC X(40)                   ZBNKBNC1
+014000                 VALUE 'Email Bounce Processing Report'.          ZBNKBNC1
+014100   05  WS-LINE2.                                                  ZBNKBNC1
+014200     10  WS-LINE2-CC                 PIC X(1)                     ZBNKBNC1
+014300                 VALUE '0'.                                       ZBNKBNC1
+014400     10  FILLER                      PIC X(9)                     ZBNKBNC1
+014500                 VALUE 'PID'.                                     ZBNKBNC1
+014600     10  FILLER                      PIC X(32)                    ZBNKBNC1
+014700                 VALUE 'Email'.                                   ZBNKBNC1
+014800     10  FILLER                      PIC X(30)                    ZBNKBNC1
+014900                 VALUE 'Result'.                                  ZBNKBNC1
+015000   05  WS-LINE3.                                                  ZBNKBNC1
+015100     10  WS-LINE3-CC                 PIC X(1)                     ZBNKBNC1
+015200                 VALUE ' '.                                       ZBNKBNC1
+015300     10  WS-LINE3-PID                 PIC X(9).                   ZBNKBNC1
+015400     10  WS-LINE3-EMAIL               PIC X(32).                  ZBNKBNC1
+015500     10  WS-LINE3-RESULT              PIC X(30).                  ZBNKBNC1
+015600   05  WS-LINE4.                                                  ZBNKBNC1
+015700     10  WS-LINE4-CC                 PIC X(1)                     ZBNKBNC1
+015800                 VALUE '0'.                                       ZBNKBNC1
+015900     10  FILLER                      PIC X(20)                    ZBNKBNC1
+016000                 VALUE 'Bounces read: '.                          ZBNKBNC1
+016100     10  WS-LINE4-READ                PIC ZZZ,ZZ9.                ZBNKBNC1
+016200   05  WS-LINE5.                                                  ZBNKBNC1
+016300     10  WS-LINE5-CC                 PIC X(1)                     ZBNKBNC1
+016400                 VALUE ' '.                                       ZBNKBNC1
+016500     10  FILLER                      PIC X(20)                    ZBNKBNC1
+016600                 VALUE 'Switched to paper: '.                     ZBNKBNC1
+016700     10  WS-LINE5-UPDATED             PIC ZZZ,ZZ9.                ZBNKBNC1
+016800   05  WS-LINE6.                                                  ZBNKBNC1
+016900     10  WS-LINE6-CC                 PIC X(1)                     ZBNKBNC1
+017000                 VALUE ' '.                                       ZBNKBNC1
+017100     10  FILLER                      PIC X(20)                    ZBNKBNC1
+017200                 VALUE 'Already on paper: '.                      ZBNKBNC1
+017300     10  WS-LINE6-PAPER               PIC ZZZ,ZZ9.                ZBNKBNC1
+017400   05  WS-LINE7.                                                  ZBNKBNC1
+017500     10  WS-LINE7-CC                 PIC X(1)                     ZBNKBNC1
+017600                 VALUE ' '.                                       ZBNKBNC1
+017700     10  FILLER                      PIC X(20)                    ZBNKBNC1
+017800                 VALUE 'Customer not found: '.                    ZBNKBNC1
+017900     10  WS-LINE7-NOTFOUND            PIC ZZZ,ZZ9.                ZBNKBNC1
+018000                                                                  ZBNKBNC1
+018100 01  WS-CONSOLE-MESSAGE                  PIC X(60).               ZBNKBNC1
+018200                                                                  ZBNKBNC1
+018300 LINKAGE SECTION.                                                 ZBNKBNC1
+018400 01  LK-EXEC-PARM.                                                ZBNKBNC1
+018500   05  LK-EXEC-PARM-LL                     PIC S9(4) COMP.        ZBNKBNC1
+018600   05  LK-EXEC-PARM-DATA                   PIC X(12).             ZBNKBNC1
+018700                                                                  ZBNKBNC1
+018800 PROCEDURE DIVISION USING LK-EXEC-PARM.                           ZBNKBNC1
+018900                                                                  ZBNKBNC1
+019000     PERFORM RUN-TIME.                                            ZBNKBNC1
+019100                                                                  ZBNKBNC1
+019200     MOVE 'Email bounce processing batch run starting'            ZBNKBNC1
+019300       TO WS-CONSOLE-MESSAGE.                                     ZBNKBNC1
+019400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKBNC1
+019500                                                                  ZBNKBNC1
+019600     PERFORM OPEN-FILES.                                          ZBNKBNC1
+019700     PERFORM PRINT-REPORT-HEADER.                                 ZBNKBNC1
+019800                                                                  ZBNKBNC1
+019900     PERFORM BOUNCE-GET.                                          ZBNKBNC1
+020000     PERFORM UNTIL WS-END-OF-FILE IS EQUAL TO 'YES'               ZBNKBNC1
+020100        PERFORM PROCESS-BOUNCE                                    ZBNKBNC1
+020200        PERFORM BOUNCE-GET                                        ZBNKBNC1
+020300     END-PERFORM.                                                 ZBNKBNC1
+020400                                                                  ZBNKBNC1
+020500     PERFORM PRINT-REPORT-TOTAL.                                  ZBNKBNC1
+020600     PERFORM CLOSE-FILES.                                         ZBNKBNC1
+020700                                                                  ZBNKBNC1
+020800     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKBNC1
+020900     STRING WS-BOUNCES-READ        DELIMITED BY SIZE              ZBNKBNC1
+021000         ' bounces read, '         DELIMITED BY SIZE              ZBNKBNC1
+021100         WS-CUSTOMERS-UPDATED   DELIMITED BY SIZE                 ZBNKBNC1
+021200         ' switched to paper'     DELIMITED BY SIZE               ZBNKBNC1
+021300       INTO WS-CONSOLE-MESSAGE.                                   ZBNKBNC1
+021400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKBNC1
+021500     MOVE 'End Of Job'                                            ZBNKBNC1
+021600       TO WS-CONSOLE-MESSAGE.                                     ZBNKBNC1
+021700     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKBNC1
+021800                                                                  ZBNKBNC1
+021900     PERFORM RUN-TIME.                                            ZBNKBNC1
+022000                                                                  ZBNKBNC1
+022100     MOVE 0 TO RETURN-CODE.                                       ZBNKBNC1
+022200                                                                  ZBNKBNC1
+022300     GOBACK.                                                      ZBNKBNC1
+022400                                                                  ZBNKBNC1
+022500******************************************************************ZBNKBNC1
+022600* Look up the bounced PID on BNKCUST-FILE.  If it is found and    ZBNKBNC1
+022700* is not already flagged for paper statements, fall the           ZBNKBNC1
+022800* contact preference back to paper mail and record the change     ZBNKBNC1
+022900* on BNKTXN-FILE, the same audit event DBANK07P logs for an       ZBNKBNC1
+023000* online contact-detail change.                                   ZBNKBNC1
+023100******************************************************************ZBNKBNC1
+023200 PROCESS-BOUNCE.                                                  ZBNKBNC1
+023300     ADD 1 TO WS-BOUNCES-READ.                                    ZBNKBNC1
+023400     MOVE BNC-REC-PID TO WS-LINE3-PID.                            ZBNKBNC1
+023500     MOVE BNC-REC-EMAIL TO WS-LINE3-EMAIL.                        ZBNKBNC1
+023600     MOVE BNC-REC-PID TO BCS-REC-PID.                             ZBNKBNC1
+023700     READ BNKCUST-FILE.                                           ZBNKBNC1
+023800     IF WS-BNKCUST-STATUS IS NOT EQUAL TO '00'                    ZBNKBNC1
+023900        ADD 1 TO WS-CUSTOMERS-NOT-FOUND                           ZBNKBNC1
+024000        MOVE 'Customer not found' TO WS-LINE3-RESULT              ZBNKBNC1
+024100        PERFORM PRINT-REPORT-DETAIL                               ZBNKBNC1
+024200        GO TO PROCESS-BOUNCE-EXIT                                 ZBNKBNC1
+024300     END-IF.                                                      ZBNKBNC1
+024400                                                                  ZBNKBNC1
+024500     IF BCS-REC-SEND-EMAIL IS EQUAL TO 'N'                        ZBNKBNC1
+024600        ADD 1 TO WS-CUSTOMERS-ALREADY-PAPER                       ZBNKBNC1
+024700        MOVE 'Already on paper statements' TO WS-LINE3-RESULT     ZBNKBNC1
+024800        PERFORM PRINT-REPORT-DETAIL                               ZBNKBNC1
+024900        GO TO PROCESS-BOUNCE-EXIT                                 ZBNKBNC1
+025000     END-IF.                                                      ZBNKBNC1
+025100                                                                  ZBNKBNC1
+025200     PERFORM WRITE-BOUNCE-AUDIT.                                  ZBNKBNC1
+025300                                                                  ZBNKBNC1
+025400     MOVE 'N' TO BCS-REC-SEND-EMAIL.                              ZBNKBNC1
+025500     MOVE 'Y' TO BCS-REC-SEND-MAIL.                               ZBNKBNC1
+025600     REWRITE BNKCUST-REC.                                         ZBNKBNC1
+025700     IF WS-BNKCUST-STATUS IS NOT EQUAL TO '00'                    ZBNKBNC1
+025800        MOVE 'Unable to rewrite customer after bounce'            ZBNKBNC1
+025900          TO WS-CONSOLE-MESSAGE                                   ZBNKBNC1
+026000        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKBNC1
+026100        MOVE WS-BNKCUST-STATUS TO WS-IO-STATUS                    ZBNKBNC1
+026200        PERFORM DISPLAY-IO-STATUS                                 ZBNKBNC1
+026300        PERFORM ABORT-PROGRAM                                     ZBNKBNC1
+026400     END-IF.                                                      ZBNKBNC1
+026500     ADD 1 TO WS-CUSTOMERS-UPDATED.                               ZBNKBNC1
+026600     MOVE 'Switched to paper statements' TO WS-LINE3-RESULT.      ZBNKBNC1
+026700     PERFORM PRINT-REPORT-DETAIL.                                 ZBNKBNC1
+026800 PROCESS-BOUNCE-EXIT.                                             ZBNKBNC1
+026900     EXIT.                                                        ZBNKBNC1
+027000                                                                  ZBNKBNC1
+027100******************************************************************ZBNKBNC1
+027200* Write the BNKTXN-FILE audit record for the contact-preference   ZBNKBNC1
+027300* change, following the same timestamp-key/UTWOSCMP pattern as    ZBNKBNC1
+027400* ZBNKACR1 and the TXN-T2 (change-contact-info) layout DBANK07P   ZBNKBNC1
+027500* uses for an online address/contact change.                      ZBNKBNC1
+027600******************************************************************ZBNKBNC1
+027700 WRITE-BOUNCE-AUDIT.                                              ZBNKBNC1
+027800 COPY CTSTAMPP.                                                   ZBNKBNC1
+027900     MOVE WS-TXN-SEQ TO WS-TS-TIME-DDDDDD (3:4).                  ZBNKBNC1
+028000     ADD 1 TO WS-TXN-SEQ.                                         ZBNKBNC1
+028100                                                                  ZBNKBNC1
+028200     SET TXN-CHANGE-CONTACT-INFO TO TRUE.                         ZBNKBNC1
+028300     MOVE SPACES TO TXN-SUB-TYPE.                                 ZBNKBNC1
+028400     MOVE SPACES TO TXN-DATA-OLD.                                 ZBNKBNC1
+028500     MOVE BCS-REC-ADDR1 TO TXN-T2-OLD-ADDR1.                      ZBNKBNC1
+028600     MOVE BCS-REC-ADDR2 TO TXN-T2-OLD-ADDR2.                      ZBNKBNC1
+028700     MOVE BCS-REC-STATE TO TXN-T2-OLD-STATE.                      ZBNKBNC1
+028800     MOVE BCS-REC-CNTRY TO TXN-T2-OLD-CNTRY.                      ZBNKBNC1
+028900     MOVE BCS-REC-POST-CODE TO TXN-T2-OLD-PSTCDE.                 ZBNKBNC1
+029000     MOVE BCS-REC-TEL TO TXN-T2-OLD-TELNO.                        ZBNKBNC1
+029100     MOVE BCS-REC-EMAIL TO TXN-T2-OLD-EMAIL.                      ZBNKBNC1
+029200     MOVE BCS-REC-SEND-MAIL TO TXN-T2-OLD-SEND-MAIL.              ZBNKBNC1
+029300     MOVE BCS-REC-SEND-EMAIL TO TXN-T2-OLD-SEND-EMAIL.            ZBNKBNC1
+029400                                                                  ZBNKBNC1
+029500     MOVE SPACES TO TXN-DATA-NEW.                                 ZBNKBNC1
+029600     MOVE BCS-REC-ADDR1 TO TXN-T2-NEW-ADDR1.                      ZBNKBNC1
+029700     MOVE BCS-REC-ADDR2 TO TXN-T2-NEW-ADDR2.                      ZBNKBNC1
+029800     MOVE BCS-REC-STATE TO TXN-T2-NEW-STATE.                      ZBNKBNC1
+029900     MOVE BCS-REC-CNTRY TO TXN-T2-NEW-CNTRY.                      ZBNKBNC1
+030000     MOVE BCS-REC-POST-CODE TO TXN-T2-NEW-PSTCDE.                 ZBNKBNC1
+030100     MOVE BCS-REC-TEL TO TXN-T2-NEW-TELNO.                        ZBNKBNC1
+030200     MOVE BCS-REC-EMAIL TO TXN-T2-NEW-EMAIL.                      ZBNKBNC1
+030300     MOVE 'Y' TO TXN-T2-NEW-SEND-MAIL.                            ZBNKBNC1
+030400     MOVE 'N' TO TXN-T2-NEW-SEND-EMAIL.                           ZBNKBNC1
+030500                                                                  ZBNKBNC1
+030600     MOVE SPACES TO BTX-RECORD.                                   ZBNKBNC1
+030700     MOVE BCS-REC-PID TO BTX-REC-PID.                             ZBNKBNC1
+030800     MOVE TXN-TYPE TO BTX-REC-TYPE.                               ZBNKBNC1
+030900     MOVE TXN-SUB-TYPE TO BTX-REC-SUB-TYPE.                       ZBNKBNC1
+031000     MOVE SPACES TO BTX-REC-ACCNO.                                ZBNKBNC1
+031100     MOVE WS-TIMESTAMP TO BTX-REC-TIMESTAMP.                      ZBNKBNC1
+031200     MOVE ZERO TO BTX-REC-AMOUNT.                                 ZBNKBNC1
+031300     MOVE TXN-DATA-OLD TO BTX-REC-DATA-OLD.                       ZBNKBNC1
+031400     MOVE TXN-DATA-NEW TO BTX-REC-DATA-NEW.                       ZBNKBNC1
+031500     MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                     ZBNKBNC1
+031600     MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                      ZBNKBNC1
+031700     MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.             ZBNKBNC1
+031800     CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                       ZBNKBNC1
+031900                           WS-TWOS-COMP-INPUT                     ZBNKBNC1
+032000                           WS-TWOS-COMP-OUTPUT                    ZBNKBNC1
+032100                           WS-TWOS-COMP-FORMAT.                   ZBNKBNC1
+032200     MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF.            ZBNKBNC1
+032300     WRITE BTX-RECORD.                                            ZBNKBNC1
+032400     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKBNC1
+032500        MOVE 'Unable to write contact-change audit record'        ZBNKBNC1
+032600          TO WS-CONSOLE-MESSAGE                                   ZBNKBNC1
+032700        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKBNC1
+032800        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                     ZBNKBNC1
+032900        PERFORM DISPLAY-IO-STATUS                                 ZBNKBNC1
+033000        PERFORM ABORT-PROGRAM                                     ZBNKBNC1
+033100     END-IF.                                                      ZBNKBNC1
+033200                                                                  ZBNKBNC1
+033300******************************************************************ZBNKBNC1
+033400* Print the report title and column-heading lines.                ZBNKBNC1
+033500******************************************************************ZBNKBNC1
+033600 PRINT-REPORT-HEADER.                                             ZBNKBNC1
+033700     MOVE WS-LINE1 TO PRINTOUT-REC.                               ZBNKBNC1
+033800     PERFORM PRINTOUT-PUT.                                        ZBNKBNC1
+033900     MOVE WS-LINE2 TO PRINTOUT-REC.                               ZBNKBNC1
+034000     PERFORM PRINTOUT-PUT.                                        ZBNKBNC1
+034100                                                                  ZBNKBNC1
+034200******************************************************************ZBNKBNC1
+034300* Print one detail line for the bounce entry just processed.      ZBNKBNC1
+034400******************************************************************ZBNKBNC1
+034500 PRINT-REPORT-DETAIL.                                             ZBNKBNC1
+034600     MOVE WS-LINE3 TO PRINTOUT-REC.                               ZBNKBNC1
+034700     PERFORM PRINTOUT-PUT.                                        ZBNKBNC1
+034800                                                                  ZBNKBNC1
+034900******************************************************************ZBNKBNC1
+035000* Print the final counts.                                         ZBNKBNC1
+035100******************************************************************ZBNKBNC1
+035200 PRINT-REPORT-TOTAL.                                              ZBNKBNC1
+035300     MOVE WS-BOUNCES-READ TO WS-LINE4-READ.                       ZBNKBNC1
+035400     MOVE WS-LINE4 TO PRINTOUT-REC.                               ZBNKBNC1
+035500     PERFORM PRINTOUT-PUT.                                        ZBNKBNC1
+035600     MOVE WS-CUSTOMERS-UPDATED TO WS-LINE5-UPDATED.               ZBNKBNC1
+035700     MOVE WS-LINE5 TO PRINTOUT-REC.                               ZBNKBNC1
+035800     PERFORM PRINTOUT-PUT.                                        ZBNKBNC1
+035900     MOVE WS-CUSTOMERS-ALREADY-PAPER TO WS-LINE6-PAPER.           ZBNKBNC1
+036000     MOVE WS-LINE6 TO PRINTOUT-REC.                               ZBNKBNC1
+036100     PERFORM PRINTOUT-PUT.                                        ZBNKBNC1
+036200     MOVE WS-CUSTOMERS-NOT-FOUND TO WS-LINE7-NOTFOUND.            ZBNKBNC1
+036300     MOVE WS-LINE7 TO PRINTOUT-REC.                               ZBNKBNC1
+036400     PERFORM PRINTOUT-PUT.                                        ZBNKBNC1
+036500                                                                  ZBNKBNC1
+036600******************************************************************ZBNKBNC1
+036700* Read the next bounce notification.                              ZBNKBNC1
+036800******************************************************************ZBNKBNC1
+036900 BOUNCE-GET.                                                      ZBNKBNC1
+037000     READ BOUNCE-FILE.                                            ZBNKBNC1
+037100     IF WS-BOUNCE-STATUS IS NOT EQUAL TO '00'                     ZBNKBNC1
+037200       IF WS-BOUNCE-STATUS IS EQUAL TO '10'                       ZBNKBNC1
+037300         MOVE 'YES' TO WS-END-OF-FILE                             ZBNKBNC1
+037400       ELSE                                                       ZBNKBNC1
+037500         MOVE 'BOUNCE error reading file...'                      ZBNKBNC1
+037600           TO WS-CONSOLE-MESSAGE                                  ZBNKBNC1
+037700         PERFORM DISPLAY-CONSOLE-MESSAGE                          ZBNKBNC1
+037800         MOVE WS-BOUNCE-STATUS TO WS-IO-STATUS                    ZBNKBNC1
+037900         PERFORM DISPLAY-IO-STATUS                                ZBNKBNC1
+038000         PERFORM ABORT-PROGRAM                                    ZBNKBNC1
+038100       END-IF                                                     ZBNKBNC1
+038200     END-IF.                                                      ZBNKBNC1
+038300                                                                  ZBNKBNC1
+038400******************************************************************ZBNKBNC1
+038500* Write a record to the sequential print file.                    ZBNKBNC1
+038600******************************************************************ZBNKBNC1
+038700 PRINTOUT-PUT.                                                    ZBNKBNC1
+038800     WRITE PRINTOUT-REC.                                          ZBNKBNC1
+038900     IF WS-PRINTOUT-STATUS IS NOT EQUAL TO '00'                   ZBNKBNC1
+039000       MOVE 'PRINTOUT error writing file...'                      ZBNKBNC1
+039100         TO WS-CONSOLE-MESSAGE                                    ZBNKBNC1
+039200       PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKBNC1
+039300       MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                    ZBNKBNC1
+039400       PERFORM DISPLAY-IO-STATUS                                  ZBNKBNC1
+039500       PERFORM ABORT-PROGRAM                                      ZBNKBNC1
+039600     END-IF.                                                      ZBNKBNC1
+039700                                                                  ZBNKBNC1
+039800******************************************************************ZBNKBNC1
+039900* Open the bounce feed, customer, transaction and report files    ZBNKBNC1
+040000******************************************************************ZBNKBNC1
+040100 OPEN-FILES.                                                      ZBNKBNC1
+040200     OPEN INPUT BOUNCE-FILE.                                      ZBNKBNC1
+040300     IF WS-BOUNCE-STATUS IS NOT EQUAL TO '00'                     ZBNKBNC1
+040400        MOVE 'BOUNCE file open failure...'                        ZBNKBNC1
+040500          TO WS-CONSOLE-MESSAGE                                   ZBNKBNC1
+040600        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKBNC1
+040700        MOVE WS-BOUNCE-STATUS TO WS-IO-STATUS                     ZBNKBNC1
+040800        PERFORM DISPLAY-IO-STATUS                                 ZBNKBNC1
+040900        PERFORM ABORT-PROGRAM                                     ZBNKBNC1
+041000     END-IF.                                                      ZBNKBNC1
+041100     OPEN I-O BNKCUST-FILE.                                       ZBNKBNC1
+041200     IF WS-BNKCUST-STATUS IS NOT EQUAL TO '00'                    ZBNKBNC1
+041300        MOVE 'BNKCUST file open failure...'                       ZBNKBNC1
+041400          TO WS-CONSOLE-MESSAGE                                   ZBNKBNC1
+041500        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKBNC1
+041600        MOVE WS-BNKCUST-STATUS TO WS-IO-STATUS                    ZBNKBNC1
+041700        PERFORM DISPLAY-IO-STATUS                                 ZBNKBNC1
+041800        PERFORM ABORT-PROGRAM                                     ZBNKBNC1
+041900     END-IF.                                                      ZBNKBNC1
+042000     OPEN I-O BNKTXN-FILE.                                        ZBNKBNC1
+042100     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKBNC1
+042200        MOVE 'BNKTXN file open failure...'                        ZBNKBNC1
+042300          TO WS-CONSOLE-MESSAGE                                   ZBNKBNC1
+042400        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKBNC1
+042500        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                     ZBNKBNC1
+042600        PERFORM DISPLAY-IO-STATUS                                 ZBNKBNC1
+042700        PERFORM ABORT-PROGRAM                                     ZBNKBNC1
+042800     END-IF.                                                      ZBNKBNC1
+042900     OPEN OUTPUT PRINTOUT-FILE.                                   ZBNKBNC1
+043000     IF WS-PRINTOUT-STATUS IS NOT EQUAL TO '00'                   ZBNKBNC1
+043100        MOVE 'PRINTOUT file open failure...'                      ZBNKBNC1
+043200          TO WS-CONSOLE-MESSAGE                                   ZBNKBNC1
+043300        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKBNC1
+043400        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                   ZBNKBNC1
+043500        PERFORM DISPLAY-IO-STATUS                                 ZBNKBNC1
+043600        PERFORM ABORT-PROGRAM                                     ZBNKBNC1
+043700     END-IF.                                                      ZBNKBNC1
+043800                                                                  ZBNKBNC1
+043900******************************************************************ZBNKBNC1
+044000* Close the bounce feed, customer, transaction and report files   ZBNKBNC1
+044100******************************************************************ZBNKBNC1
+044200 CLOSE-FILES.                                                     ZBNKBNC1
+044300     CLOSE BOUNCE-FILE.                                           ZBNKBNC1
+044400     CLOSE BNKCUST-FILE.                                          ZBNKBNC1
+044500     CLOSE BNKTXN-FILE.                                           ZBNKBNC1
+044600     CLOSE PRINTOUT-FILE.                                         ZBNKBNC1
+044700                                                                  ZBNKBNC1
+044800******************************************************************ZBNKBNC1
+044900* Display the file status bytes. This routine will display as     ZBNKBNC1
+045000* two digits if the full two byte file status is numeric. If      ZBNKBNC1
+045100* second byte is non-numeric then it will be treated as a         ZBNKBNC1
+045200* binary number.                                                  ZBNKBNC1
+045300******************************************************************ZBNKBNC1
+045400 DISPLAY-IO-STATUS.                                               ZBNKBNC1
+045500     IF WS-IO-STATUS NUMERIC                                      ZBNKBNC1
+045600        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKBNC1
+045700        STRING 'File status -' DELIMITED BY SIZE                  ZBNKBNC1
+045800               WS-IO-STATUS DELIMITED BY SIZE                     ZBNKBNC1
+045900          INTO WS-CONSOLE-MESSAGE                                 ZBNKBNC1
+046000        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKBNC1
+046100     ELSE                                                         ZBNKBNC1
+046200        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     ZBNKBNC1
+046300        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    ZBNKBNC1
+046400        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKBNC1
+046500        STRING 'File status -' DELIMITED BY SIZE                  ZBNKBNC1
+046600               WS-IO-STAT1 DELIMITED BY SIZE                      ZBNKBNC1
+046700               '/' DELIMITED BY SIZE                              ZBNKBNC1
+046800               WS-TWO-BYTES DELIMITED BY SIZE                     ZBNKBNC1
+046900          INTO WS-CONSOLE-MESSAGE                                 ZBNKBNC1
+047000        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKBNC1
+047100     END-IF.                                                      ZBNKBNC1
+047200                                                                  ZBNKBNC1
+047300******************************************************************ZBNKBNC1
+047400* 'ABORT' the program.                                            ZBNKBNC1
+047500* Post a message to the console and issue a STOP RUN              ZBNKBNC1
+047600******************************************************************ZBNKBNC1
+047700 ABORT-PROGRAM.                                                   ZBNKBNC1
+047800     IF WS-CONSOLE-MESSAGE NOT = SPACES                           ZBNKBNC1
+047900        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKBNC1
+048000     END-IF.                                                      ZBNKBNC1
+048100     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        ZBNKBNC1
+048200     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKBNC1
+048300     MOVE 16 TO RETURN-CODE.                                      ZBNKBNC1
+048400     STOP RUN.                                                    ZBNKBNC1
+048500                                                                  ZBNKBNC1
+048600******************************************************************ZBNKBNC1
+048700* Display CONSOLE messages...                                     ZBNKBNC1
+048800******************************************************************ZBNKBNC1
+048900 DISPLAY-CONSOLE-MESSAGE.                                         ZBNKBNC1
+049000     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               ZBNKBNC1
+049100       UPON CONSOLE.                                              ZBNKBNC1
+049200     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       ZBNKBNC1
+049300                                                                  ZBNKBNC1
+049400 COPY CTIMERP.                                                    ZBNKBNC1

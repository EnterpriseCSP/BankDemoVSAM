@@ -0,0 +1,316 @@
+000100***************************************************************** SHOLD01P
+000200*                                                                 SHOLD01P
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * SHOLD01P
+000400*   This demonstration program is provided for use by users     * SHOLD01P
+000500*   of Micro Focus products and may be used, modified and       * SHOLD01P
+000600*   distributed as part of your application provided that       * SHOLD01P
+000700*   you properly acknowledge the copyright of Micro Focus       * SHOLD01P
+000800*   in this material.                                           * SHOLD01P
+000900*                                                                 SHOLD01P
+001000***************************************************************** SHOLD01P
+001100                                                                  SHOLD01P
+001200***************************************************************** SHOLD01P
+001300* Program:     SHOLD01P.CBL (CICS Version)                      * SHOLD01P
+001400* Layer:       Screen handling                                  * SHOLD01P
+001500* Function:    Supervisor review of the high-risk address/      * SHOLD01P
+001600*              contact change hold queue (file BNKHOLD, via     * SHOLD01P
+001700*              DBANK18P) - browse pending entries, view the       SHOLD01P
+001800*              old/new data for one in full, then approve (which  SHOLD01P
+001900*              applies the change the same way BBANK60P's direct  SHOLD01P
+002000*              write does) or reject it.                        * SHOLD01P
+002100***************************************************************** SHOLD01P
+002200                                                                  SHOLD01P
+002300 IDENTIFICATION DIVISION.                                         SHOLD01P
+002400 PROGRAM-ID.                                                      SHOLD01P
+002500     SHOLD01P.                                                    SHOLD01P
+002600 DATE-WRITTEN.                                                    SHOLD01P
+002700     August 2026.                                                 SHOLD01P
+002800 DATE-COMPILED.                                                   SHOLD01P
+002900     Today.                                                       SHOLD01P
+003000                                                                  SHOLD01P
+003100 ENVIRONMENT DIVISION.                                            SHOLD01P
+003200                                                                  SHOLD01P
+003300 DATA DIVISION.                                                   SHOLD01P
+003400 WORKING-STORAGE SECTION.                                         SHOLD01P
+003500 01  WS-MISC-STORAGE.                                             SHOLD01P
+003600  05  WS-PROGRAM-ID                         PIC X(8)              SHOLD01P
+003700           VALUE 'SHOLD01P'.                                      SHOLD01P
+003800  05  WS-RESP                               PIC S9(8) COMP.       SHOLD01P
+003900  05  WS-REVIEW-USERID                      PIC X(8).             SHOLD01P
+004000                                                                  SHOLD01P
+004100 01  WS-COMMAREA.                                                 SHOLD01P
+004200 COPY CBANKD18.                                                   SHOLD01P
+004300                                                                  SHOLD01P
+004400 COPY DFHAID.                                                     SHOLD01P
+004500                                                                  SHOLD01P
+004600 COPY DFHBMSCA.                                                   SHOLD01P
+004700                                                                  SHOLD01P
+004800 COPY CABENDD.                                                    SHOLD01P
+004900                                                                  SHOLD01P
+005000 LINKAGE SECTION.                                                 SHOLD01P
+005100 01  DFHCOMMAREA.                                                 SHOLD01P
+005200  05  LK-PAGE-ANCHOR-LOW                   PIC X(26).             SHOLD01P
+005300  05  LK-PAGE-ANCHOR-HIGH                  PIC X(26).             SHOLD01P
+005400  05  LK-PAGING-STATUS                     PIC X(1).              SHOLD01P
+005500   88  LK-PAGING-OFF                      VALUE SPACE.            SHOLD01P
+005600   88  LK-PAGING-FIRST                    VALUE '1'.              SHOLD01P
+005700   88  LK-PAGING-MIDDLE                   VALUE '2'.              SHOLD01P
+005800   88  LK-PAGING-LAST                     VALUE '3'.              SHOLD01P
+005900                                                                  SHOLD01P
+006000 PROCEDURE DIVISION.                                              SHOLD01P
+006100***************************************************************** SHOLD01P
+006200* First time in this pseudo-conversation - clear down paging    * SHOLD01P
+006300* and show the first page of pending entries                    * SHOLD01P
+006400***************************************************************** SHOLD01P
+006500     IF EIBCALEN IS EQUAL TO 0                                    SHOLD01P
+006600       SET LK-PAGING-OFF TO TRUE                                  SHOLD01P
+006700       SET CD18-START-EQUAL TO TRUE                               SHOLD01P
+006800       PERFORM BROWSE-AND-SEND THRU                               SHOLD01P
+006900               BROWSE-AND-SEND-EXIT                               SHOLD01P
+007000       GO TO COMMON-RETURN                                        SHOLD01P
+007100     END-IF.                                                      SHOLD01P
+007200                                                                  SHOLD01P
+007300     EXEC CICS RECEIVE MAP('HOLD01A')                             SHOLD01P
+007400                MAPSET('MHOLD01')                                 SHOLD01P
+007500                RESP(WS-RESP)                                     SHOLD01P
+007600     END-EXEC.                                                    SHOLD01P
+007700                                                                  SHOLD01P
+007800***************************************************************** SHOLD01P
+007900* PF3 exits, PF7/PF8 page the pending list back/forward, PF5    * SHOLD01P
+008000* shows the full detail of the entry keyed in SELTSI, PF6       * SHOLD01P
+008100* approves it (and applies the change), PF9 rejects it, and     * SHOLD01P
+008200* Enter refreshes the first page of the pending list            * SHOLD01P
+008300***************************************************************** SHOLD01P
+008400     EVALUATE TRUE                                                SHOLD01P
+008500       WHEN EIBAID IS EQUAL TO DFHPF3                             SHOLD01P
+008600         EXEC CICS RETURN END-EXEC                                SHOLD01P
+008700         GOBACK                                                   SHOLD01P
+008800       WHEN EIBAID IS EQUAL TO DFHPF7                             SHOLD01P
+008900         IF LK-PAGING-OFF OR LK-PAGING-FIRST                      SHOLD01P
+009000           MOVE 'Already at first page. Cannot page back.'        SHOLD01P
+009100             TO ERRMSGO IN HOLD01AO                               SHOLD01P
+009200         ELSE                                                     SHOLD01P
+009300           SET CD18-START-LOW TO TRUE                             SHOLD01P
+009400           PERFORM BROWSE-AND-SEND THRU                           SHOLD01P
+009500                   BROWSE-AND-SEND-EXIT                           SHOLD01P
+009600         END-IF                                                   SHOLD01P
+009700       WHEN EIBAID IS EQUAL TO DFHPF8                             SHOLD01P
+009800         IF LK-PAGING-OFF OR LK-PAGING-LAST                       SHOLD01P
+009900           MOVE 'Already at last page. Cannot page forward.'      SHOLD01P
+010000             TO ERRMSGO IN HOLD01AO                               SHOLD01P
+010100         ELSE                                                     SHOLD01P
+010200           SET CD18-START-HIGH TO TRUE                            SHOLD01P
+010300           PERFORM BROWSE-AND-SEND THRU                           SHOLD01P
+010400                   BROWSE-AND-SEND-EXIT                           SHOLD01P
+010500         END-IF                                                   SHOLD01P
+010600       WHEN EIBAID IS EQUAL TO DFHPF5                             SHOLD01P
+010700         PERFORM SHOW-DETAIL THRU                                 SHOLD01P
+010800                 SHOW-DETAIL-EXIT                                 SHOLD01P
+010900       WHEN EIBAID IS EQUAL TO DFHPF6                             SHOLD01P
+011000         PERFORM APPROVE-ENTRY THRU                               SHOLD01P
+011100                 APPROVE-ENTRY-EXIT                               SHOLD01P
+011200       WHEN EIBAID IS EQUAL TO DFHPF9                             SHOLD01P
+011300         PERFORM REJECT-ENTRY THRU                                SHOLD01P
+011400                 REJECT-ENTRY-EXIT                                SHOLD01P
+011500       WHEN OTHER                                                 SHOLD01P
+011600         SET LK-PAGING-OFF TO TRUE                                SHOLD01P
+011700         SET CD18-START-EQUAL TO TRUE                             SHOLD01P
+011800         PERFORM BROWSE-AND-SEND THRU                             SHOLD01P
+011900                 BROWSE-AND-SEND-EXIT                             SHOLD01P
+012000     END-EVALUATE.                                                SHOLD01P
+012100                                                                  SHOLD01P
+012200 COMMON-RETURN.                                                   SHOLD01P
+012300     EXEC CICS RETURN TRANSID(EIBTRNID)                           SHOLD01P
+012400                COMMAREA(DFHCOMMAREA)                             SHOLD01P
+012500                LENGTH(LENGTH OF DFHCOMMAREA)                     SHOLD01P
+012600     END-EXEC.                                                    SHOLD01P
+012700     GOBACK.                                                      SHOLD01P
+012800                                                                  SHOLD01P
+012900***************************************************************** SHOLD01P
+013000* Call DBANK18P to browse the pending hold queue entries in     * SHOLD01P
+013100* the requested paging direction, then build and send the         SHOLD01P
+013200* screen                                                          SHOLD01P
+013300***************************************************************** SHOLD01P
+013400 BROWSE-AND-SEND.                                                 SHOLD01P
+013500     MOVE SPACES TO CD18-DATA.                                    SHOLD01P
+013600     SET CD18I-BROWSE-PENDING TO TRUE.                            SHOLD01P
+013700     IF CD18-START-LOW                                            SHOLD01P
+013800       MOVE LK-PAGE-ANCHOR-LOW TO CD18I-TIMESTAMP                 SHOLD01P
+013900     ELSE                                                         SHOLD01P
+014000       IF CD18-START-HIGH                                         SHOLD01P
+014100         MOVE LK-PAGE-ANCHOR-HIGH TO CD18I-TIMESTAMP              SHOLD01P
+014200       ELSE                                                       SHOLD01P
+014300         MOVE LOW-VALUES TO CD18I-TIMESTAMP                       SHOLD01P
+014400       END-IF                                                     SHOLD01P
+014500     END-IF.                                                      SHOLD01P
+014600 COPY CBANKX18.                                                   SHOLD01P
+014700     MOVE LOW-VALUES TO HOLD01AO.                                 SHOLD01P
+014800     MOVE CD18O-ENTRY-TIMESTAMP (1) TO LIST1TSO IN HOLD01AO.      SHOLD01P
+014900     MOVE CD18O-ENTRY-PID (1) TO LIST1PDO IN HOLD01AO.            SHOLD01P
+015000     MOVE CD18O-ENTRY-REASON (1) TO LIST1RSO IN HOLD01AO.         SHOLD01P
+015100     MOVE CD18O-ENTRY-TIMESTAMP (2) TO LIST2TSO IN HOLD01AO.      SHOLD01P
+015200     MOVE CD18O-ENTRY-PID (2) TO LIST2PDO IN HOLD01AO.            SHOLD01P
+015300     MOVE CD18O-ENTRY-REASON (2) TO LIST2RSO IN HOLD01AO.         SHOLD01P
+015400     MOVE CD18O-ENTRY-TIMESTAMP (3) TO LIST3TSO IN HOLD01AO.      SHOLD01P
+015500     MOVE CD18O-ENTRY-PID (3) TO LIST3PDO IN HOLD01AO.            SHOLD01P
+015600     MOVE CD18O-ENTRY-REASON (3) TO LIST3RSO IN HOLD01AO.         SHOLD01P
+015700     MOVE CD18O-ENTRY-TIMESTAMP (4) TO LIST4TSO IN HOLD01AO.      SHOLD01P
+015800     MOVE CD18O-ENTRY-PID (4) TO LIST4PDO IN HOLD01AO.            SHOLD01P
+015900     MOVE CD18O-ENTRY-REASON (4) TO LIST4RSO IN HOLD01AO.         SHOLD01P
+016000     IF CD18-IS-DATA OR CD18-IS-MORE-DATA                         SHOLD01P
+016100       MOVE CD18O-ENTRY-TIMESTAMP (1) TO LK-PAGE-ANCHOR-LOW       SHOLD01P
+016200       MOVE CD18O-ENTRY-TIMESTAMP (4) TO LK-PAGE-ANCHOR-HIGH      SHOLD01P
+016300       IF LK-PAGING-OFF                                           SHOLD01P
+016400         SET LK-PAGING-FIRST TO TRUE                              SHOLD01P
+016500       ELSE                                                       SHOLD01P
+016600         IF CD18-IS-MORE-DATA                                     SHOLD01P
+016700           SET LK-PAGING-MIDDLE TO TRUE                           SHOLD01P
+016800         ELSE                                                     SHOLD01P
+016900           SET LK-PAGING-LAST TO TRUE                             SHOLD01P
+017000         END-IF                                                   SHOLD01P
+017100       END-IF                                                     SHOLD01P
+017200       MOVE 'PF5=Detail PF6=Appr PF9=Reject PF7/8=Page PF3=Exit'  SHOLD01P
+017300         TO ERRMSGO IN HOLD01AO                                   SHOLD01P
+017400     ELSE                                                         SHOLD01P
+017500       MOVE 'No pending entries' TO ERRMSGO IN HOLD01AO           SHOLD01P
+017600     END-IF.                                                      SHOLD01P
+017700     EXEC CICS SEND MAP('HOLD01A')                                SHOLD01P
+017800                MAPSET('MHOLD01')                                 SHOLD01P
+017900                ERASE                                             SHOLD01P
+018000                FREEKB                                            SHOLD01P
+018100     END-EXEC.                                                    SHOLD01P
+018200 BROWSE-AND-SEND-EXIT.                                            SHOLD01P
+018300     EXIT.                                                        SHOLD01P
+018400                                                                  SHOLD01P
+018500***************************************************************** SHOLD01P
+018600* Read the full detail (old and new data) of the entry keyed    * SHOLD01P
+018700* in SELTSI and redisplay the screen with it filled in            SHOLD01P
+018800***************************************************************** SHOLD01P
+018900 SHOW-DETAIL.                                                     SHOLD01P
+019000     MOVE SPACES TO CD18-DATA.                                    SHOLD01P
+019100     SET CD18I-READ TO TRUE.                                      SHOLD01P
+019200     MOVE SELTSI IN HOLD01AI TO CD18I-TIMESTAMP.                  SHOLD01P
+019300 COPY CBANKX18.                                                   SHOLD01P
+019400     MOVE LOW-VALUES TO HOLD01AO.                                 SHOLD01P
+019500     IF CD18O-OK                                                  SHOLD01P
+019600       MOVE CD18O-TIMESTAMP TO SELTSO IN HOLD01AO                 SHOLD01P
+019700       MOVE CD18O-PID TO PIDO IN HOLD01AO                         SHOLD01P
+019800       MOVE CD18O-SUBMIT-USERID TO SUBUSRO IN HOLD01AO            SHOLD01P
+019900       MOVE CD18O-OLD-ADDR1 TO OLDADR1O IN HOLD01AO               SHOLD01P
+020000       MOVE CD18O-OLD-ADDR2 TO OLDADR2O IN HOLD01AO               SHOLD01P
+020100       MOVE CD18O-OLD-STATE TO OLDSTO IN HOLD01AO                 SHOLD01P
+020200       MOVE CD18O-OLD-CNTRY TO OLDCNTO IN HOLD01AO                SHOLD01P
+020300       MOVE CD18O-OLD-PSTCDE TO OLDPSTO IN HOLD01AO               SHOLD01P
+020400       MOVE CD18O-OLD-TELNO TO OLDTELO IN HOLD01AO                SHOLD01P
+020500       MOVE CD18O-OLD-EMAIL TO OLDEMLO IN HOLD01AO                SHOLD01P
+020600       MOVE CD18O-NEW-ADDR1 TO NEWADR1O IN HOLD01AO               SHOLD01P
+020700       MOVE CD18O-NEW-ADDR2 TO NEWADR2O IN HOLD01AO               SHOLD01P
+020800       MOVE CD18O-NEW-STATE TO NEWSTO IN HOLD01AO                 SHOLD01P
+020900       MOVE CD18O-NEW-CNTRY TO NEWCNTO IN HOLD01AO                SHOLD01P
+021000       MOVE CD18O-NEW-PSTCDE TO NEWPSTO IN HOLD01AO               SHOLD01P
+021100       MOVE CD18O-NEW-TELNO TO NEWTELO IN HOLD01AO                SHOLD01P
+021200       MOVE CD18O-NEW-EMAIL TO NEWEMLO IN HOLD01AO                SHOLD01P
+021300       MOVE 'Detail shown - PF6=Approve PF9=Reject PF3=Exit'      SHOLD01P
+021400         TO ERRMSGO IN HOLD01AO                                   SHOLD01P
+021500     ELSE                                                         SHOLD01P
+021600       MOVE CD18O-MSG TO ERRMSGO IN HOLD01AO                      SHOLD01P
+021700     END-IF.                                                      SHOLD01P
+021800     EXEC CICS SEND MAP('HOLD01A')                                SHOLD01P
+021900                MAPSET('MHOLD01')                                 SHOLD01P
+022000                ERASE                                             SHOLD01P
+022100                FREEKB                                            SHOLD01P
+022200     END-EXEC.                                                    SHOLD01P
+022300 SHOW-DETAIL-EXIT.                                                SHOLD01P
+022400     EXIT.                                                        SHOLD01P
+022500                                                                  SHOLD01P
+022600***************************************************************** SHOLD01P
+022700* Approve the entry keyed in SELTSI - apply the change the same * SHOLD01P
+022800* way BBANK60P's direct write does (CBANKX02 then CBANKX07)     * SHOLD01P
+022900* and mark the hold queue entry approved                        * SHOLD01P
+023000***************************************************************** SHOLD01P
+023100 APPROVE-ENTRY.                                                   SHOLD01P
+023200     MOVE SPACES TO CD18-DATA.                                    SHOLD01P
+023300     SET CD18I-READ TO TRUE.                                      SHOLD01P
+023400     MOVE SELTSI IN HOLD01AI TO CD18I-TIMESTAMP.                  SHOLD01P
+023500 COPY CBANKX18.                                                   SHOLD01P
+023600     MOVE LOW-VALUES TO HOLD01AO.                                 SHOLD01P
+023700     IF CD18O-OK                                                  SHOLD01P
+023800       MOVE SPACES TO CD02-DATA                                   SHOLD01P
+023900       MOVE CD18O-PID TO CD02I-CONTACT-ID                         SHOLD01P
+024000       SET CD02I-WRITE TO TRUE                                    SHOLD01P
+024100       MOVE CD18O-NEW-ADDR1 TO CD02I-CONTACT-ADDR1                SHOLD01P
+024200       MOVE CD18O-NEW-ADDR2 TO CD02I-CONTACT-ADDR2                SHOLD01P
+024300       MOVE CD18O-NEW-STATE TO CD02I-CONTACT-STATE                SHOLD01P
+024400       MOVE CD18O-NEW-CNTRY TO CD02I-CONTACT-CNTRY                SHOLD01P
+024500       MOVE CD18O-NEW-PSTCDE TO CD02I-CONTACT-PSTCDE              SHOLD01P
+024600       MOVE CD18O-NEW-TELNO TO CD02I-CONTACT-TELNO                SHOLD01P
+024700       MOVE CD18O-NEW-EMAIL TO CD02I-CONTACT-EMAIL                SHOLD01P
+024800       MOVE CD18O-NEW-SEND-MAIL TO CD02I-CONTACT-SEND-MAIL        SHOLD01P
+024900       MOVE CD18O-NEW-SEND-EMAIL TO CD02I-CONTACT-SEND-EMAIL      SHOLD01P
+025000 COPY CBANKX02.                                                   SHOLD01P
+025100       MOVE SPACES TO CD07-DATA                                   SHOLD01P
+025200       MOVE CD18O-PID TO CD07I-PERSON-PID                         SHOLD01P
+025300       MOVE CD18O-OLD-ADDR1 TO CD07I-OLD-ADDR1                    SHOLD01P
+025400       MOVE CD18O-OLD-ADDR2 TO CD07I-OLD-ADDR2                    SHOLD01P
+025500       MOVE CD18O-OLD-STATE TO CD07I-OLD-STATE                    SHOLD01P
+025600       MOVE CD18O-OLD-CNTRY TO CD07I-OLD-CNTRY                    SHOLD01P
+025700       MOVE CD18O-OLD-PSTCDE TO CD07I-OLD-PSTCDE                  SHOLD01P
+025800       MOVE CD18O-OLD-TELNO TO CD07I-OLD-TELNO                    SHOLD01P
+025900       MOVE CD18O-OLD-EMAIL TO CD07I-OLD-EMAIL                    SHOLD01P
+026000       MOVE CD18O-OLD-SEND-MAIL TO CD07I-OLD-SEND-MAIL            SHOLD01P
+026100       MOVE CD18O-OLD-SEND-EMAIL TO CD07I-OLD-SEND-EMAIL          SHOLD01P
+026200       MOVE CD18O-NEW-ADDR1 TO CD07I-NEW-ADDR1                    SHOLD01P
+026300       MOVE CD18O-NEW-ADDR2 TO CD07I-NEW-ADDR2                    SHOLD01P
+026400       MOVE CD18O-NEW-STATE TO CD07I-NEW-STATE                    SHOLD01P
+026500       MOVE CD18O-NEW-CNTRY TO CD07I-NEW-CNTRY                    SHOLD01P
+026600       MOVE CD18O-NEW-PSTCDE TO CD07I-NEW-PSTCDE                  SHOLD01P
+026700       MOVE CD18O-NEW-TELNO TO CD07I-NEW-TELNO                    SHOLD01P
+026800       MOVE CD18O-NEW-EMAIL TO CD07I-NEW-EMAIL                    SHOLD01P
+026900       MOVE CD18O-NEW-SEND-MAIL TO CD07I-NEW-SEND-MAIL            SHOLD01P
+027000       MOVE CD18O-NEW-SEND-EMAIL TO CD07I-NEW-SEND-EMAIL          SHOLD01P
+027100 COPY CBANKX07.                                                   SHOLD01P
+027200       MOVE SPACES TO CD18-DATA                                   SHOLD01P
+027300       SET CD18I-APPROVE TO TRUE                                  SHOLD01P
+027400       MOVE SELTSI IN HOLD01AI TO CD18I-TIMESTAMP                 SHOLD01P
+027500       MOVE EIBOPID TO WS-REVIEW-USERID                           SHOLD01P
+027600       MOVE WS-REVIEW-USERID TO CD18I-REVIEW-USERID               SHOLD01P
+027700 COPY CBANKX18.                                                   SHOLD01P
+027800       MOVE LOW-VALUES TO HOLD01AO                                SHOLD01P
+027900       MOVE 'Change approved and applied' TO ERRMSGO IN HOLD01AO  SHOLD01P
+028000     ELSE                                                         SHOLD01P
+028100       MOVE CD18O-MSG TO ERRMSGO IN HOLD01AO                      SHOLD01P
+028200     END-IF.                                                      SHOLD01P
+028300     EXEC CICS SEND MAP('HOLD01A')                                SHOLD01P
+028400                MAPSET('MHOLD01')                                 SHOLD01P
+028500                ERASE                                             SHOLD01P
+028600                FREEKB                                            SHOLD01P
+028700     END-EXEC.                                                    SHOLD01P
+028800 APPROVE-ENTRY-EXIT.                                              SHOLD01P
+028900     EXIT.                                                        SHOLD01P
+029000                                                                  SHOLD01P
+029100***************************************************************** SHOLD01P
+029200* Reject the entry keyed in SELTSI - no BNKCUST update, just    * SHOLD01P
+029300* mark the hold queue entry rejected                            * SHOLD01P
+029400***************************************************************** SHOLD01P
+029500 REJECT-ENTRY.                                                    SHOLD01P
+029600     MOVE SPACES TO CD18-DATA.                                    SHOLD01P
+029700     SET CD18I-REJECT TO TRUE.                                    SHOLD01P
+029800     MOVE SELTSI IN HOLD01AI TO CD18I-TIMESTAMP.                  SHOLD01P
+029900     MOVE EIBOPID TO WS-REVIEW-USERID.                            SHOLD01P
+030000     MOVE WS-REVIEW-USERID TO CD18I-REVIEW-USERID.                SHOLD01P
+030100 COPY CBANKX18.                                                   SHOLD01P
+030200     MOVE LOW-VALUES TO HOLD01AO.                                 SHOLD01P
+030300     IF CD18O-OK                                                  SHOLD01P
+030400       MOVE 'Change rejected' TO ERRMSGO IN HOLD01AO              SHOLD01P
+030500     ELSE                                                         SHOLD01P
+030600       MOVE CD18O-MSG TO ERRMSGO IN HOLD01AO                      SHOLD01P
+030700     END-IF.                                                      SHOLD01P
+030800     EXEC CICS SEND MAP('HOLD01A')                                SHOLD01P
+030900                MAPSET('MHOLD01')                                 SHOLD01P
+031000                ERASE                                             SHOLD01P
+031100                FREEKB                                            SHOLD01P
+031200     END-EXEC.                                                    SHOLD01P
+031300 REJECT-ENTRY-EXIT.                                               SHOLD01P
+031400     EXIT.                                                        SHOLD01P
+031500                                                                  SHOLD01P
+031600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     SHOLD01P

@@ -48,7 +48,14 @@
 004700 COPY CDEMODAT.                                                   SDEMO10P
 004800                                                                  SDEMO10P
 004900 01  WS-DEMO-OPTIONS.                                             SDEMO10P
-005000 COPY COPTIONS.                                                   SDEMO10P
+004910   05  DEMO-OPTN OCCURS 4 TIMES.                                  SDEMO10P
+004920     10  DEMO-OPTN-TRAN              PIC X(4).                    SDEMO10P
+004930     10  DEMO-OPTN-PROG              PIC X(8).                    SDEMO10P
+004940     10  DEMO-OPTN-DESC              PIC X(70).                   SDEMO10P
+004950                                                                  SDEMO10P
+004960 01  WS-MENU-SUB                     PIC S9(4) COMP.              SDEMO10P
+004970 01  WS-MENU-DATA.                                                SDEMO10P
+004980 COPY CBANKD15.                                                   SDEMO10P
 005100                                                                  SDEMO10P
 005200 COPY CSCRNHDD.                                                   SDEMO10P
 005300                                                                  SDEMO10P
@@ -221,6 +228,8 @@
 022000     SET DDO-DD-MMM-YYYY TO TRUE.                                 SDEMO10P
 022100     PERFORM CALL-DATECONV THRU                                   SDEMO10P
 022200             CALL-DATECONV-EXIT.                                  SDEMO10P
+022210     PERFORM GET-MENU-OPTIONS THRU                                SDEMO10P
+022220                   GET-MENU-OPTIONS-EXIT.                         SDEMO10P
 022300* Ensure the last map fields are correct                          SDEMO10P
 022400     IF DEMO-HELP-ACTIVE                                          SDEMO10P
 022500        MOVE 'MDEMO10' TO DEMO-LAST-MAPSET                        SDEMO10P
@@ -323,6 +332,7 @@
 032200     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SDEMO10P
 032300     MOVE DDO-DATA TO EXT-OP-DATE.                                SDEMO10P
 032400     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SDEMO10P
+032450     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   SDEMO10P
 032500     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SDEMO10P
 032600     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SDEMO10P
 032700     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SDEMO10P
@@ -353,4 +363,23 @@
 035200     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            SDEMO10P
 035300 CALL-DATECONV-EXIT.                                              SDEMO10P
 035400     EXIT.                                                        SDEMO10P
+035600                                                                  SDEMO10P
+035700***************************************************************** SDEMO10P
+035800* Fetch the active application menu entries from BNKMENU     *    SDEMO10P
+035900***************************************************************** SDEMO10P
+036000 GET-MENU-OPTIONS.                                                SDEMO10P
+036100     MOVE SPACES TO WS-MENU-DATA.                                 SDEMO10P
+036200     SET CD15I-BROWSE-ACTIVE TO TRUE.                             SDEMO10P
+036300     COPY CBANKX15.                                               SDEMO10P
+036400     PERFORM VARYING WS-MENU-SUB FROM 1 BY 1                      SDEMO10P
+036500                   UNTIL WS-MENU-SUB > 4                          SDEMO10P
+036600           MOVE CD15O-OPTN-TRAN (WS-MENU-SUB)                     SDEMO10P
+036700               TO DEMO-OPTN-TRAN (WS-MENU-SUB)                    SDEMO10P
+036800           MOVE CD15O-OPTN-PROG (WS-MENU-SUB)                     SDEMO10P
+036900               TO DEMO-OPTN-PROG (WS-MENU-SUB)                    SDEMO10P
+037000           MOVE CD15O-OPTN-DESC (WS-MENU-SUB)                     SDEMO10P
+037100               TO DEMO-OPTN-DESC (WS-MENU-SUB)                    SDEMO10P
+037200     END-PERFORM.                                                 SDEMO10P
+037300 GET-MENU-OPTIONS-EXIT.                                           SDEMO10P
+037400     EXIT.                                                        SDEMO10P
 035500                                                                  SDEMO10P

@@ -35,6 +35,10 @@
 003500   05  WS-RESP                               PIC S9(8) COMP.      dcash02p
 003600   05  WS-SUB1                               PIC S9(4) COMP.      dcash02p
 003700   05  WS-BNKACCT-AIX1-RID                   PIC X(5).            dcash02p
+003750   05  WS-SKIP-COUNT                         PIC 9(3).            dcash02p
+003760   05  WS-SKIP-DONE-SWITCH                   PIC X(1)             dcash02p
+003770       VALUE 'N'.                                                 dcash02p
+003780       88  WS-SKIP-DONE                      VALUE 'Y'.           dcash02p
 003800   05  WS-BNKATYP-RID                        PIC X(1).            dcash02p
 003900   05  WS-BNKTXN-AIX1-RID                    PIC X(31).           dcash02p
 004000   05  WS-BNKTXN-AIX1-RID-LEN                PIC X(31).           dcash02p
@@ -72,6 +76,7 @@
 007200* Initialize our output area                                    * dcash02p
 007300***************************************************************** dcash02p
 007400     MOVE SPACES TO CD02O-DATA.                                   dcash02p
+007420     SET CD02-NO-MORE-ACCOUNTS TO TRUE.                           dcash02p
 007500                                                                  dcash02p
 007600***************************************************************** dcash02p
 007700* Set up the start position for the browse                      * dcash02p
@@ -85,7 +90,12 @@
 008500                       RIDFLD(WS-BNKACCT-AIX1-RID)                dcash02p
 008600                       GTEQ                                       dcash02p
 008700     END-EXEC.                                                    dcash02p
-008800                                                                  dcash02p
+008720                                                                  dcash02p
+008740***************************************************************** dcash02p
+008760* Skip over accounts already returned on an earlier page        * dcash02p
+008780***************************************************************** dcash02p
+008800     MOVE CD02I-SKIP-COUNT TO WS-SKIP-COUNT.                      dcash02p
+008820     PERFORM ACCOUNT-SKIP-READ WS-SKIP-COUNT TIMES.               dcash02p
 008900***************************************************************** dcash02p
 009000* Now browse the selected recs and move up to 5 into our area   * dcash02p
 009100***************************************************************** dcash02p
@@ -93,6 +103,7 @@
 009300 ACCOUNT-FETCH-LOOP.                                              dcash02p
 009400     ADD 1 TO WS-SUB1.                                            dcash02p
 009500     IF WS-SUB1 IS GREATER THAN 5                                 dcash02p
+009550        PERFORM ACCOUNT-MORE-CHECK                                dcash02p
 009600        GO TO ACCOUNT-FETCH-LOOP-EXIT                             dcash02p
 009700     END-IF.                                                      dcash02p
 009800     MOVE SPACES TO WS-BNKACCT-REC.                               dcash02p
@@ -152,4 +163,44 @@
 015200***************************************************************** dcash02p
 015300 COPY CRETURN.                                                    dcash02p
 015400                                                                  dcash02p
-015500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dcash02p
+015420***************************************************************** dcash02p
+015440* Discard one already-returned account when resuming a browse   * dcash02p
+015460* for the next page                                             * dcash02p
+015480***************************************************************** dcash02p
+015500 ACCOUNT-SKIP-READ.                                               dcash02p
+015520     IF NOT WS-SKIP-DONE                                          dcash02p
+015540        EXEC CICS READNEXT FILE('BNKACC1')                        dcash02p
+015560                           INTO(WS-BNKACCT-REC)                   dcash02p
+015580                           LENGTH(LENGTH OF WS-BNKACCT-REC)       dcash02p
+015600                           RIDFLD(WS-BNKACCT-AIX1-RID)            dcash02p
+015620                           RESP(WS-RESP)                          dcash02p
+015640        END-EXEC                                                  dcash02p
+015660        IF (WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) AND           dcash02p
+015680            WS-RESP IS NOT EQUAL TO DFHRESP(DUPKEY)) OR           dcash02p
+015700           BAC-REC-PID IS NOT EQUAL TO CD02I-CONTACT-ID OR        dcash02p
+015720           BAC-REC-ATM-ENABLED IS NOT EQUAL TO 'Y'                dcash02p
+015740           SET WS-SKIP-DONE TO TRUE                               dcash02p
+015760        END-IF                                                    dcash02p
+015780     END-IF.                                                      dcash02p
+015800                                                                  dcash02p
+015820***************************************************************** dcash02p
+015840* Peek at the next account to see if another page is available  * dcash02p
+015860***************************************************************** dcash02p
+015880 ACCOUNT-MORE-CHECK.                                              dcash02p
+015900     MOVE SPACES TO WS-BNKACCT-REC.                               dcash02p
+015920     EXEC CICS READNEXT FILE('BNKACC1')                           dcash02p
+015940                        INTO(WS-BNKACCT-REC)                      dcash02p
+015960                        LENGTH(LENGTH OF WS-BNKACCT-REC)          dcash02p
+015980                        RIDFLD(WS-BNKACCT-AIX1-RID)               dcash02p
+016000                        RESP(WS-RESP)                             dcash02p
+016020     END-EXEC.                                                    dcash02p
+016040     IF (WS-RESP IS EQUAL TO DFHRESP(NORMAL) OR                   dcash02p
+016060         WS-RESP IS EQUAL TO DFHRESP(DUPKEY)) AND                 dcash02p
+016080        BAC-REC-PID IS EQUAL TO CD02I-CONTACT-ID AND              dcash02p
+016100        BAC-REC-ATM-ENABLED IS EQUAL TO 'Y'                       dcash02p
+016120        SET CD02-MORE-ACCOUNTS TO TRUE                            dcash02p
+016140     ELSE                                                         dcash02p
+016160        SET CD02-NO-MORE-ACCOUNTS TO TRUE                         dcash02p
+016180     END-IF.                                                      dcash02p
+016200                                                                  dcash02p
+016220* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dcash02p

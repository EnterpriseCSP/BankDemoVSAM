@@ -60,6 +60,8 @@
 005800 COPY DFHBMSCA.                                                   sbank90p
 005900                                                                  sbank90p
 006000 COPY CABENDD.                                                    sbank90p
+006010 01  WS-TRACE-DATA.                                               sbank90p
+006020 COPY CBANKD16.                                                   sbank90p
 006100                                                                  sbank90p
 006200 LINKAGE SECTION.                                                 sbank90p
 006300 01  DFHCOMMAREA.                                                 sbank90p
@@ -297,6 +299,7 @@
 029500     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              sbank90p
 029600     MOVE DDO-DATA TO EXT-OP-DATE.                                sbank90p
 029700     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          sbank90p
+029750     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   sbank90p
 029800     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         sbank90p
 029900     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          sbank90p
 030000     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          sbank90p

@@ -0,0 +1,530 @@
+000100***************************************************************** ZBNKDOR2
+000200*                                                               * ZBNKDOR2
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * ZBNKDOR2
+000400*   This demonstration program is provided for use by users     * ZBNKDOR2
+000500*   of Micro Focus products and may be used, modified and       * ZBNKDOR2
+000600*   distributed as part of your application provided that       * ZBNKDOR2
+000700*   you properly acknowledge the copyright of Micro Focus       * ZBNKDOR2
+000800*   in this material.                                           * ZBNKDOR2
+000900*                                                               * ZBNKDOR2
+001000***************************************************************** ZBNKDOR2
+001100                                                                  ZBNKDOR2
+001200***************************************************************** ZBNKDOR2
+001300* Program:     ZBNKDOR2.CBL                                     * ZBNKDOR2
+001400* Function:    Dormant account fee and closure batch cycle.     * ZBNKDOR2
+001500*              Scans BNKACC-FILE sequentially the way ZBNKDOR1  * ZBNKDOR2
+001600*              does and, for each BAC-STATUS-OPEN account,      * ZBNKDOR2
+001700*              browses BNKTXN-FILE via the BTX-REC-ALTKEY1      * ZBNKDOR2
+001800*              alternate key to find its most recent activity   * ZBNKDOR2
+001900*              date, falling back to BAC-REC-LAST-STMT-DTE      * ZBNKDOR2
+002000*              when there are no transactions.  An open         * ZBNKDOR2
+002100*              account whose activity is older than the         * ZBNKDOR2
+002200*              inactivity threshold (LK-EXEC-PARM-DATA, in      * ZBNKDOR2
+002300*              days, defaulting to 90) is marked                * ZBNKDOR2
+002400*              BAC-STATUS-DORMANT and a TXN-DORMANCY-MARKED     * ZBNKDOR2
+002500*              audit record is written.  Each already-dormant   * ZBNKDOR2
+002600*              account is charged the WS-DORMANT-FEE-AMOUNT     * ZBNKDOR2
+002700*              maintenance fee against BAC-REC-BALANCE, with    * ZBNKDOR2
+002800*              a TXN-DORMANT-FEE audit record written for the   * ZBNKDOR2
+002900*              charge.  The fee is applied unconditionally,     * ZBNKDOR2
+003000*              including when it takes the balance below zero,  * ZBNKDOR2
+003100*              since a zero or negative balance is itself one   * ZBNKDOR2
+003200*              of the two closure triggers below.  A dormant    * ZBNKDOR2
+003300*              account is then closed (BAC-STATUS-CLOSED,       * ZBNKDOR2
+003400*              TXN-DORMANT-CLOSURE audit record) once its       * ZBNKDOR2
+003500*              balance is zero or negative, or once             * ZBNKDOR2
+003600*              WS-CLOSURE-DAYS have elapsed since it was        * ZBNKDOR2
+003700*              marked dormant (BAC-REC-STATUS-DTE), whichever   * ZBNKDOR2
+003800*              comes first.                                     * ZBNKDOR2
+003800***************************************************************** ZBNKDOR2
+003900                                                                  ZBNKDOR2
+004000 IDENTIFICATION DIVISION.                                         ZBNKDOR2
+004100 PROGRAM-ID.                                                      ZBNKDOR2
+004200     ZBNKDOR2.                                                    ZBNKDOR2
+004300 DATE-WRITTEN.                                                    ZBNKDOR2
+004400     August 2026.                                                 ZBNKDOR2
+004500 DATE-COMPILED.                                                   ZBNKDOR2
+004600     Today.                                                       ZBNKDOR2
+004700                                                                  ZBNKDOR2
+004800 ENVIRONMENT DIVISION.                                            ZBNKDOR2
+004900 INPUT-OUTPUT   SECTION.                                          ZBNKDOR2
+005000   FILE-CONTROL.                                                  ZBNKDOR2
+005100     SELECT BNKACC-FILE                                           ZBNKDOR2
+005200           ASSIGN       TO BNKACC                                 ZBNKDOR2
+005300           ORGANIZATION IS INDEXED                                ZBNKDOR2
+005400           ACCESS MODE  IS SEQUENTIAL                             ZBNKDOR2
+005500           RECORD KEY   IS BAC-REC-ACCNO                          ZBNKDOR2
+005600           ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES           ZBNKDOR2
+005700           FILE STATUS  IS WS-BNKACC-STATUS.                      ZBNKDOR2
+005800     SELECT BNKTXN-FILE                                           ZBNKDOR2
+005900           ASSIGN       TO BNKTXN                                 ZBNKDOR2
+006000           ORGANIZATION IS INDEXED                                ZBNKDOR2
+006100           ACCESS MODE  IS DYNAMIC                                ZBNKDOR2
+006200           RECORD KEY   IS BTX-REC-TIMESTAMP                      ZBNKDOR2
+006300           ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES       ZBNKDOR2
+006400           FILE STATUS  IS WS-BNKTXN-STATUS.                      ZBNKDOR2
+006500                                                                  ZBNKDOR2
+006600 DATA DIVISION.                                                   ZBNKDOR2
+006700 FILE SECTION.                                                    ZBNKDOR2
+006800                                                                  ZBNKDOR2
+006900 FD  BNKACC-FILE.                                                 ZBNKDOR2
+007000 01  BNKACC-REC.                                                  ZBNKDOR2
+007100 COPY CBANKVAC.                                                   ZBNKDOR2
+007200                                                                  ZBNKDOR2
+007300 FD  BNKTXN-FILE.                                                 ZBNKDOR2
+007400 01  BNKTXN-REC.                                                  ZBNKDOR2
+007500 COPY CBANKVTX.                                                   ZBNKDOR2
+007600                                                                  ZBNKDOR2
+007700 WORKING-STORAGE SECTION.                                         ZBNKDOR2
+007800 COPY CTIMERD.                                                    ZBNKDOR2
+007900                                                                  ZBNKDOR2
+008000 COPY CTSTAMPD.                                                   ZBNKDOR2
+008100                                                                  ZBNKDOR2
+008200 COPY CBANKTXD.                                                   ZBNKDOR2
+008300                                                                  ZBNKDOR2
+008400 01  WS-DATE-WORK-AREA.                                           ZBNKDOR2
+008500 COPY CDATED.                                                     ZBNKDOR2
+008600                                                                  ZBNKDOR2
+008700 01  WS-TWOS-COMP.                                                ZBNKDOR2
+008800   05  WS-TWOS-COMP-LEN                      PIC S9(4) COMP.      ZBNKDOR2
+008900   05  WS-TWOS-COMP-INPUT                    PIC X(256).          ZBNKDOR2
+009000   05  WS-TWOS-COMP-OUTPUT                   PIC X(256).          ZBNKDOR2
+009100   05  WS-TWOS-COMP-FORMAT                   PIC X(1) VALUE 'B'.  ZBNKDOR2
+009200                                                                  ZBNKDOR2
+009300 01  WS-MISC-STORAGE.                                             ZBNKDOR2
+009400   05  WS-PROGRAM-ID                     PIC X(8)                 ZBNKDOR2
+009500           VALUE 'ZBNKDOR2'.                                      ZBNKDOR2
+009600   05  WS-BNKACC-STATUS.                                          ZBNKDOR2
+009700     10  WS-BNKACC-STAT1                 PIC X(1).                ZBNKDOR2
+009800     10  WS-BNKACC-STAT2                 PIC X(1).                ZBNKDOR2
+009900   05  WS-BNKTXN-STATUS.                                          ZBNKDOR2
+010000     10  WS-BNKTXN-STAT1                 PIC X(1).                ZBNKDOR2
+010100     10  WS-BNKTXN-STAT2                 PIC X(1).                ZBNKDOR2
+010200   05  WS-SYS-DATE                        PIC 9(5).               ZBNKDOR2
+010300   05  WS-IO-STATUS.                                              ZBNKDOR2
+010400     10  WS-IO-STAT1                     PIC X(1).                ZBNKDOR2
+010500     10  WS-IO-STAT2                     PIC X(1).                ZBNKDOR2
+010600   05  WS-TWO-BYTES.                                              ZBNKDOR2
+010700     10  WS-TWO-BYTES-LEFT               PIC X(1).                ZBNKDOR2
+010800     10  WS-TWO-BYTES-RIGHT              PIC X(1).                ZBNKDOR2
+010900   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 ZBNKDOR2
+011000           PIC 9(1) COMP.                                         ZBNKDOR2
+011100   05  WS-END-OF-FILE                     PIC X(3)                ZBNKDOR2
+011200           VALUE 'NO '.                                           ZBNKDOR2
+011300   05  WS-TXN-END-OF-ACCOUNT              PIC X(3)                ZBNKDOR2
+011400           VALUE 'NO '.                                           ZBNKDOR2
+011500   05  WS-TXN-SEQ                         PIC 9(4)                ZBNKDOR2
+011600           VALUE ZERO.                                            ZBNKDOR2
+011700   05  WS-ACCOUNTS-READ                   PIC 9(7)                ZBNKDOR2
+011800           VALUE ZERO.                                            ZBNKDOR2
+011900   05  WS-ACCOUNTS-MARKED-DORMANT         PIC 9(7)                ZBNKDOR2
+012000           VALUE ZERO.                                            ZBNKDOR2
+012100   05  WS-ACCOUNTS-FEE-CHARGED            PIC 9(7)                ZBNKDOR2
+012200           VALUE ZERO.                                            ZBNKDOR2
+012300   05  WS-ACCOUNTS-CLOSED                 PIC 9(7)                ZBNKDOR2
+012400           VALUE ZERO.                                            ZBNKDOR2
+012500   05  WS-CONSOLE-MESSAGE                 PIC X(60).              ZBNKDOR2
+012600                                                                  ZBNKDOR2
+012700 01  WS-PARM-WORK.                                                ZBNKDOR2
+012800   05  WS-INACTIVITY-DAYS                PIC 9(5)                 ZBNKDOR2
+012900           VALUE 90.                                              ZBNKDOR2
+013000   05  WS-CLOSURE-DAYS                    PIC 9(5)                ZBNKDOR2
+013100           VALUE 180.                                             ZBNKDOR2
+013200   05  WS-DORMANT-FEE-AMOUNT              PIC S9(7)V99 COMP-3     ZBNKDOR2
+013300           VALUE 5.00.                                            ZBNKDOR2
+013400                                                                  ZBNKDOR2
+013500 01  WS-DORMANT-WORK.                                             ZBNKDOR2
+013600   05  WS-TODAY-YYYYMMDD                  PIC 9(8).               ZBNKDOR2
+013620   05  WS-TODAY-YYYYMMDD-X REDEFINES                              ZBNKDOR2
+013640           WS-TODAY-YYYYMMDD.                                     ZBNKDOR2
+013660     10  WS-TODAY-YYYY                  PIC X(4).                 ZBNKDOR2
+013680     10  WS-TODAY-MM                    PIC X(2).                 ZBNKDOR2
+013690     10  WS-TODAY-DD                    PIC X(2).                 ZBNKDOR2
+013700   05  WS-TODAY-INT                       PIC 9(7).               ZBNKDOR2
+013800   05  WS-CUTOFF-INT                      PIC 9(7).               ZBNKDOR2
+013900   05  WS-CUTOFF-YYYYMMDD                 PIC 9(8).               ZBNKDOR2
+014000   05  WS-CUTOFF-YYYYMMDD-X REDEFINES                             ZBNKDOR2
+014100           WS-CUTOFF-YYYYMMDD.                                    ZBNKDOR2
+014200     10  WS-CUTOFF-YYYY                 PIC X(4).                 ZBNKDOR2
+014300     10  WS-CUTOFF-MM                   PIC X(2).                 ZBNKDOR2
+014400     10  WS-CUTOFF-DD                   PIC X(2).                 ZBNKDOR2
+014500   05  WS-CUTOFF-DATE-DASH                PIC X(10).              ZBNKDOR2
+014600   05  WS-CLOSURE-INT                     PIC 9(7).               ZBNKDOR2
+014700   05  WS-CLOSURE-YYYYMMDD                PIC 9(8).               ZBNKDOR2
+014800   05  WS-CLOSURE-YYYYMMDD-X REDEFINES                            ZBNKDOR2
+014900           WS-CLOSURE-YYYYMMDD.                                   ZBNKDOR2
+015000     10  WS-CLOSURE-YYYY                PIC X(4).                 ZBNKDOR2
+015100     10  WS-CLOSURE-MM                  PIC X(2).                 ZBNKDOR2
+015200     10  WS-CLOSURE-DD                  PIC X(2).                 ZBNKDOR2
+015300   05  WS-CLOSURE-CUTOFF-DATE-DASH        PIC X(10).              ZBNKDOR2
+015400   05  WS-TODAY-DATE-DASH                 PIC X(10).              ZBNKDOR2
+016000   05  WS-LAST-ACTIVITY-DATE               PIC X(10).             ZBNKDOR2
+016100   05  WS-ACCOUNT-HAS-TXN                 PIC X(3).               ZBNKDOR2
+016200                                                                  ZBNKDOR2
+016300 LINKAGE SECTION.                                                 ZBNKDOR2
+016400 01  LK-EXEC-PARM.                                                ZBNKDOR2
+016500   05  LK-EXEC-PARM-LL                   PIC S9(4) COMP.          ZBNKDOR2
+016600   05  LK-EXEC-PARM-DATA                 PIC X(12).               ZBNKDOR2
+016700                                                                  ZBNKDOR2
+016800 PROCEDURE DIVISION USING LK-EXEC-PARM.                           ZBNKDOR2
+016900                                                                  ZBNKDOR2
+017000     PERFORM RUN-TIME.                                            ZBNKDOR2
+017100                                                                  ZBNKDOR2
+017200     MOVE 'Dormant account fee and closure cycle starting'        ZBNKDOR2
+017300         TO WS-CONSOLE-MESSAGE.                                   ZBNKDOR2
+017400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKDOR2
+017500                                                                  ZBNKDOR2
+017600     IF LK-EXEC-PARM-LL IS EQUAL TO ZERO                          ZBNKDOR2
+017700        MOVE 'No exec parm - defaulting inactivity threshold'     ZBNKDOR2
+017800          TO WS-CONSOLE-MESSAGE                                   ZBNKDOR2
+017900        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR2
+018000     ELSE                                                         ZBNKDOR2
+018100        MOVE LK-EXEC-PARM-DATA (1:LK-EXEC-PARM-LL)                ZBNKDOR2
+018200          TO WS-INACTIVITY-DAYS                                   ZBNKDOR2
+018300     END-IF.                                                      ZBNKDOR2
+018400                                                                  ZBNKDOR2
+018500     ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.                 ZBNKDOR2
+018600     COMPUTE WS-TODAY-INT =                                       ZBNKDOR2
+018700         FUNCTION INTEGER-OF-DATE (WS-TODAY-YYYYMMDD).            ZBNKDOR2
+018800     STRING WS-TODAY-YYYY DELIMITED BY SIZE                       ZBNKDOR2
+018900         '-'           DELIMITED BY SIZE                          ZBNKDOR2
+019000         WS-TODAY-MM   DELIMITED BY SIZE                          ZBNKDOR2
+019100         '-'           DELIMITED BY SIZE                          ZBNKDOR2
+019200         WS-TODAY-DD   DELIMITED BY SIZE                          ZBNKDOR2
+019300       INTO WS-TODAY-DATE-DASH.                                   ZBNKDOR2
+019400                                                                  ZBNKDOR2
+019500     COMPUTE WS-CUTOFF-INT =                                      ZBNKDOR2
+019600         WS-TODAY-INT - WS-INACTIVITY-DAYS.                       ZBNKDOR2
+019700     COMPUTE WS-CUTOFF-YYYYMMDD =                                 ZBNKDOR2
+019800         FUNCTION DATE-OF-INTEGER (WS-CUTOFF-INT).                ZBNKDOR2
+019900     STRING WS-CUTOFF-YYYY DELIMITED BY SIZE                      ZBNKDOR2
+020000         '-'           DELIMITED BY SIZE                          ZBNKDOR2
+020100         WS-CUTOFF-MM  DELIMITED BY SIZE                          ZBNKDOR2
+020200         '-'           DELIMITED BY SIZE                          ZBNKDOR2
+020300         WS-CUTOFF-DD  DELIMITED BY SIZE                          ZBNKDOR2
+020400       INTO WS-CUTOFF-DATE-DASH.                                  ZBNKDOR2
+020500                                                                  ZBNKDOR2
+020600     COMPUTE WS-CLOSURE-INT =                                     ZBNKDOR2
+020700         WS-TODAY-INT - WS-CLOSURE-DAYS.                          ZBNKDOR2
+020800     COMPUTE WS-CLOSURE-YYYYMMDD =                                ZBNKDOR2
+020900         FUNCTION DATE-OF-INTEGER (WS-CLOSURE-INT).               ZBNKDOR2
+021000     STRING WS-CLOSURE-YYYY DELIMITED BY SIZE                     ZBNKDOR2
+021100         '-'            DELIMITED BY SIZE                         ZBNKDOR2
+021200         WS-CLOSURE-MM  DELIMITED BY SIZE                         ZBNKDOR2
+021300         '-'            DELIMITED BY SIZE                         ZBNKDOR2
+021400         WS-CLOSURE-DD  DELIMITED BY SIZE                         ZBNKDOR2
+021500       INTO WS-CLOSURE-CUTOFF-DATE-DASH.                          ZBNKDOR2
+021600                                                                  ZBNKDOR2
+021700     PERFORM OPEN-FILES.                                          ZBNKDOR2
+021800                                                                  ZBNKDOR2
+021900     MOVE LOW-VALUES TO BAC-REC-ACCNO.                            ZBNKDOR2
+022000     START BNKACC-FILE KEY GREATER THAN BAC-REC-ACCNO.            ZBNKDOR2
+022100     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKDOR2
+022200        MOVE 'YES' TO WS-END-OF-FILE                              ZBNKDOR2
+022300     END-IF.                                                      ZBNKDOR2
+022400                                                                  ZBNKDOR2
+022500     PERFORM UNTIL WS-END-OF-FILE IS EQUAL TO 'YES'               ZBNKDOR2
+022600        READ BNKACC-FILE NEXT RECORD                              ZBNKDOR2
+022700        IF WS-BNKACC-STATUS IS EQUAL TO '10'                      ZBNKDOR2
+022800           MOVE 'YES' TO WS-END-OF-FILE                           ZBNKDOR2
+022900        ELSE                                                      ZBNKDOR2
+023000           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'               ZBNKDOR2
+023100              MOVE 'BNKACC read error during scan'                ZBNKDOR2
+023200                TO WS-CONSOLE-MESSAGE                             ZBNKDOR2
+023300              PERFORM DISPLAY-CONSOLE-MESSAGE                     ZBNKDOR2
+023400              MOVE WS-BNKACC-STATUS TO WS-IO-STATUS               ZBNKDOR2
+023500              PERFORM DISPLAY-IO-STATUS                           ZBNKDOR2
+023600              PERFORM ABORT-PROGRAM                               ZBNKDOR2
+023700           ELSE                                                   ZBNKDOR2
+023800              ADD 1 TO WS-ACCOUNTS-READ                           ZBNKDOR2
+023900              IF BAC-STATUS-OPEN                                  ZBNKDOR2
+024000                 PERFORM CHECK-ACCOUNT-ACTIVITY                   ZBNKDOR2
+024100              ELSE                                                ZBNKDOR2
+024200                 IF BAC-STATUS-DORMANT                            ZBNKDOR2
+024300                    PERFORM PROCESS-DORMANT-ACCOUNT               ZBNKDOR2
+024400                 END-IF                                           ZBNKDOR2
+024500              END-IF                                              ZBNKDOR2
+024600           END-IF                                                 ZBNKDOR2
+024700        END-IF                                                    ZBNKDOR2
+024800     END-PERFORM.                                                 ZBNKDOR2
+024900                                                                  ZBNKDOR2
+025000     PERFORM CLOSE-FILES.                                         ZBNKDOR2
+025100                                                                  ZBNKDOR2
+025200     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKDOR2
+025300     STRING WS-ACCOUNTS-READ            DELIMITED BY SIZE         ZBNKDOR2
+025400         ' checked, ' DELIMITED BY SIZE                           ZBNKDOR2
+025500         WS-ACCOUNTS-MARKED-DORMANT DELIMITED BY SIZE             ZBNKDOR2
+025600         ' marked dormant' DELIMITED BY SIZE                      ZBNKDOR2
+025700       INTO WS-CONSOLE-MESSAGE.                                   ZBNKDOR2
+025800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKDOR2
+025900     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKDOR2
+026000     STRING WS-ACCOUNTS-FEE-CHARGED      DELIMITED BY SIZE        ZBNKDOR2
+026100         ' charged dormant fee, ' DELIMITED BY SIZE               ZBNKDOR2
+026200         WS-ACCOUNTS-CLOSED    DELIMITED BY SIZE                  ZBNKDOR2
+026300         ' closed' DELIMITED BY SIZE                              ZBNKDOR2
+026400       INTO WS-CONSOLE-MESSAGE.                                   ZBNKDOR2
+026500     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKDOR2
+026600     MOVE 'End Of Job'                                            ZBNKDOR2
+026700         TO WS-CONSOLE-MESSAGE.                                   ZBNKDOR2
+026800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKDOR2
+026900                                                                  ZBNKDOR2
+027000     PERFORM RUN-TIME.                                            ZBNKDOR2
+027100                                                                  ZBNKDOR2
+027200     MOVE 0 TO RETURN-CODE.                                       ZBNKDOR2
+027300                                                                  ZBNKDOR2
+027400     GOBACK.                                                      ZBNKDOR2
+027500                                                                  ZBNKDOR2
+027600***************************************************************** ZBNKDOR2
+027700* For one open account, find the most recent activity date and   *ZBNKDOR2
+027800* mark it dormant when that date is older than                   *ZBNKDOR2
+027900* WS-CUTOFF-DATE-DASH.                                            ZBNKDOR2
+028000***************************************************************** ZBNKDOR2
+028100 CHECK-ACCOUNT-ACTIVITY.                                          ZBNKDOR2
+028200     PERFORM FIND-LAST-ACTIVITY.                                  ZBNKDOR2
+028300                                                                  ZBNKDOR2
+028400     IF WS-LAST-ACTIVITY-DATE IS LESS THAN WS-CUTOFF-DATE-DASH    ZBNKDOR2
+028500        PERFORM MARK-ACCOUNT-DORMANT                              ZBNKDOR2
+028600     END-IF.                                                      ZBNKDOR2
+028700                                                                  ZBNKDOR2
+028800***************************************************************** ZBNKDOR2
+028900* Browse BNKTXN-FILE in BTX-REC-ALTKEY1 order starting at this    ZBNKDOR2
+029000* account's entries.  Since the browse is in ascending            ZBNKDOR2
+029100* timestamp order, the last entry read for the account is its     ZBNKDOR2
+029200* most recent transaction.                                        ZBNKDOR2
+029300***************************************************************** ZBNKDOR2
+029400 FIND-LAST-ACTIVITY.                                              ZBNKDOR2
+029500     MOVE 'NO '  TO WS-ACCOUNT-HAS-TXN.                           ZBNKDOR2
+029600     MOVE BAC-REC-LAST-STMT-DTE TO WS-LAST-ACTIVITY-DATE.         ZBNKDOR2
+029700     MOVE BAC-REC-ACCNO TO BTX-REC-ACCNO.                         ZBNKDOR2
+029800     MOVE LOW-VALUES TO BTX-REC-TIMESTAMP.                        ZBNKDOR2
+029900     START BNKTXN-FILE KEY IS GREATER THAN OR EQUAL               ZBNKDOR2
+030000         BTX-REC-ALTKEY1.                                         ZBNKDOR2
+030100                                                                  ZBNKDOR2
+030200     MOVE 'NO ' TO WS-TXN-END-OF-ACCOUNT.                         ZBNKDOR2
+030300     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKDOR2
+030400        MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                       ZBNKDOR2
+030500     END-IF.                                                      ZBNKDOR2
+030600                                                                  ZBNKDOR2
+030700     PERFORM UNTIL WS-TXN-END-OF-ACCOUNT IS EQUAL TO 'YES'        ZBNKDOR2
+030800        READ BNKTXN-FILE NEXT RECORD                              ZBNKDOR2
+030900        IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                  ZBNKDOR2
+031000           MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                    ZBNKDOR2
+031100        ELSE                                                      ZBNKDOR2
+031200           IF BTX-REC-ACCNO IS NOT EQUAL TO BAC-REC-ACCNO         ZBNKDOR2
+031300              MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                 ZBNKDOR2
+031400           ELSE                                                   ZBNKDOR2
+031500              MOVE 'YES' TO WS-ACCOUNT-HAS-TXN                    ZBNKDOR2
+031600              MOVE BTX-REC-TIMESTAMP (1:10)                       ZBNKDOR2
+031700                TO WS-LAST-ACTIVITY-DATE                          ZBNKDOR2
+031800           END-IF                                                 ZBNKDOR2
+031900        END-IF                                                    ZBNKDOR2
+032000     END-PERFORM.                                                 ZBNKDOR2
+032100                                                                  ZBNKDOR2
+032200***************************************************************** ZBNKDOR2
+032300* Set BAC-STATUS-DORMANT, stamp BAC-REC-STATUS-DTE with today's * ZBNKDOR2
+032400* date, rewrite the account and write the audit record.         * ZBNKDOR2
+032500***************************************************************** ZBNKDOR2
+032600 MARK-ACCOUNT-DORMANT.                                            ZBNKDOR2
+032700     SET BAC-STATUS-DORMANT TO TRUE.                              ZBNKDOR2
+032800     MOVE WS-TODAY-DATE-DASH TO BAC-REC-STATUS-DTE.               ZBNKDOR2
+032900     REWRITE BAC-RECORD.                                          ZBNKDOR2
+033000     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKDOR2
+033100        MOVE 'Unable to rewrite account marking it dormant'       ZBNKDOR2
+033200          TO WS-CONSOLE-MESSAGE                                   ZBNKDOR2
+033300        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR2
+033400        MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                     ZBNKDOR2
+033500        PERFORM DISPLAY-IO-STATUS                                 ZBNKDOR2
+033600        PERFORM ABORT-PROGRAM                                     ZBNKDOR2
+033700     END-IF.                                                      ZBNKDOR2
+033800     ADD 1 TO WS-ACCOUNTS-MARKED-DORMANT.                         ZBNKDOR2
+033900     SET TXN-DORMANCY-MARKED TO TRUE.                             ZBNKDOR2
+034000     MOVE SPACES TO TXN-DATA-OLD.                                 ZBNKDOR2
+034100     STRING 'Account marked dormant - last activity '             ZBNKDOR2
+034200            DELIMITED BY SIZE                                     ZBNKDOR2
+034300            WS-LAST-ACTIVITY-DATE DELIMITED BY SIZE               ZBNKDOR2
+034400       INTO TXN-T1-OLD-DESC.                                      ZBNKDOR2
+034600     PERFORM WRITE-DORMANCY-AUDIT.                                ZBNKDOR2
+034700                                                                  ZBNKDOR2
+034800***************************************************************** ZBNKDOR2
+034900* For an already-dormant account, charge the maintenance fee     *ZBNKDOR2
+035000* against the balance and then close the account once its        *ZBNKDOR2
+035100* balance is zero or negative, or once WS-CLOSURE-DAYS have     * ZBNKDOR2
+035200* elapsed since it was marked dormant, whichever comes first.   * ZBNKDOR2
+035300***************************************************************** ZBNKDOR2
+035400 PROCESS-DORMANT-ACCOUNT.                                         ZBNKDOR2
+035500     PERFORM CHARGE-DORMANT-FEE.                                  ZBNKDOR2
+035600                                                                  ZBNKDOR2
+035700     IF BAC-REC-BALANCE IS LESS THAN OR EQUAL TO ZERO             ZBNKDOR2
+035800        OR BAC-REC-STATUS-DTE IS LESS THAN                        ZBNKDOR2
+035900                                    WS-CLOSURE-CUTOFF-DATE-DASH   ZBNKDOR2
+036000        PERFORM CLOSE-DORMANT-ACCOUNT                             ZBNKDOR2
+036100     END-IF.                                                      ZBNKDOR2
+036200                                                                  ZBNKDOR2
+036300***************************************************************** ZBNKDOR2
+036400* Subtract WS-DORMANT-FEE-AMOUNT from BAC-REC-BALANCE, rewrite  * ZBNKDOR2
+036500* the account and write the audit record.                        *ZBNKDOR2
+036600***************************************************************** ZBNKDOR2
+036700 CHARGE-DORMANT-FEE.                                              ZBNKDOR2
+036800     SUBTRACT WS-DORMANT-FEE-AMOUNT FROM BAC-REC-BALANCE.         ZBNKDOR2
+036900     REWRITE BAC-RECORD.                                          ZBNKDOR2
+037000     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKDOR2
+037100        MOVE 'Unable to rewrite account for dormant fee'          ZBNKDOR2
+037200          TO WS-CONSOLE-MESSAGE                                   ZBNKDOR2
+037300        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR2
+037400        MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                     ZBNKDOR2
+037500        PERFORM DISPLAY-IO-STATUS                                 ZBNKDOR2
+037600        PERFORM ABORT-PROGRAM                                     ZBNKDOR2
+037700     END-IF.                                                      ZBNKDOR2
+037800     ADD 1 TO WS-ACCOUNTS-FEE-CHARGED.                            ZBNKDOR2
+037900     SET TXN-DORMANT-FEE TO TRUE.                                 ZBNKDOR2
+038000     MOVE SPACES TO TXN-DATA-OLD.                                 ZBNKDOR2
+038100     STRING 'Dormant maintenance fee charged'                     ZBNKDOR2
+038200            DELIMITED BY SIZE                                     ZBNKDOR2
+038300       INTO TXN-T1-OLD-DESC.                                      ZBNKDOR2
+038600     PERFORM WRITE-DORMANCY-AUDIT.                                ZBNKDOR2
+038700                                                                  ZBNKDOR2
+038800***************************************************************** ZBNKDOR2
+038900* Set BAC-STATUS-CLOSED, rewrite the account and write the       *ZBNKDOR2
+039000* audit record.                                                  *ZBNKDOR2
+039100***************************************************************** ZBNKDOR2
+039200 CLOSE-DORMANT-ACCOUNT.                                           ZBNKDOR2
+039300     SET BAC-STATUS-CLOSED TO TRUE.                               ZBNKDOR2
+039400     MOVE WS-TODAY-DATE-DASH TO BAC-REC-STATUS-DTE.               ZBNKDOR2
+039500     REWRITE BAC-RECORD.                                          ZBNKDOR2
+039600     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKDOR2
+039700        MOVE 'Unable to rewrite account for dormant closure'      ZBNKDOR2
+039800          TO WS-CONSOLE-MESSAGE                                   ZBNKDOR2
+039900        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR2
+040000        MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                     ZBNKDOR2
+040100        PERFORM DISPLAY-IO-STATUS                                 ZBNKDOR2
+040200        PERFORM ABORT-PROGRAM                                     ZBNKDOR2
+040300     END-IF.                                                      ZBNKDOR2
+040400     ADD 1 TO WS-ACCOUNTS-CLOSED.                                 ZBNKDOR2
+040500     SET TXN-DORMANT-CLOSURE TO TRUE.                             ZBNKDOR2
+040600     MOVE SPACES TO TXN-DATA-OLD.                                 ZBNKDOR2
+040700     STRING 'Account closed after dormancy'                       ZBNKDOR2
+040800            DELIMITED BY SIZE                                     ZBNKDOR2
+040900       INTO TXN-T1-OLD-DESC.                                      ZBNKDOR2
+041000     PERFORM WRITE-DORMANCY-AUDIT.                                ZBNKDOR2
+041100                                                                  ZBNKDOR2
+041200***************************************************************** ZBNKDOR2
+041300* Write the BNKTXN-FILE audit record for the dormancy event      *ZBNKDOR2
+041400* just processed, following the same timestamp-key/UTWOSCMP      *ZBNKDOR2
+041500* pattern as DBANK07P.  TXN-TYPE and TXN-T1-OLD-DESC must       * ZBNKDOR2
+041600* already be set by the caller before this paragraph is          *ZBNKDOR2
+041700* performed.                                                     *ZBNKDOR2
+041800***************************************************************** ZBNKDOR2
+041900 WRITE-DORMANCY-AUDIT.                                            ZBNKDOR2
+042000 COPY CTSTAMPP.                                                   ZBNKDOR2
+042100     MOVE WS-TXN-SEQ TO WS-TS-TIME-DDDDDD (3:4).                  ZBNKDOR2
+042200     ADD 1 TO WS-TXN-SEQ.                                         ZBNKDOR2
+042300                                                                  ZBNKDOR2
+042400     MOVE SPACES TO BTX-RECORD.                                   ZBNKDOR2
+042500     MOVE BAC-REC-PID TO BTX-REC-PID.                             ZBNKDOR2
+042600     MOVE TXN-TYPE TO BTX-REC-TYPE.                               ZBNKDOR2
+042700     MOVE SPACES TO BTX-REC-SUB-TYPE.                             ZBNKDOR2
+042800     MOVE BAC-REC-ACCNO TO BTX-REC-ACCNO.                         ZBNKDOR2
+042900     MOVE WS-TIMESTAMP TO BTX-REC-TIMESTAMP.                      ZBNKDOR2
+043000     MOVE ZERO TO BTX-REC-AMOUNT.                                 ZBNKDOR2
+043100     IF TXN-DORMANT-FEE                                           ZBNKDOR2
+043200        MOVE WS-DORMANT-FEE-AMOUNT TO BTX-REC-AMOUNT              ZBNKDOR2
+043300     END-IF.                                                      ZBNKDOR2
+043400     MOVE TXN-DATA-OLD TO BTX-REC-DATA-OLD.                       ZBNKDOR2
+043500     MOVE SPACES TO BTX-REC-DATA-NEW.                             ZBNKDOR2
+043600     MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                     ZBNKDOR2
+043700     MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                      ZBNKDOR2
+043800     MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.             ZBNKDOR2
+043900     CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                       ZBNKDOR2
+044000                           WS-TWOS-COMP-INPUT                     ZBNKDOR2
+044100                           WS-TWOS-COMP-OUTPUT                    ZBNKDOR2
+044200                           WS-TWOS-COMP-FORMAT.                   ZBNKDOR2
+044300     MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF.            ZBNKDOR2
+044400     WRITE BTX-RECORD.                                            ZBNKDOR2
+044500     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKDOR2
+044600        MOVE 'Unable to write dormancy audit record'              ZBNKDOR2
+044700          TO WS-CONSOLE-MESSAGE                                   ZBNKDOR2
+044800        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR2
+044900        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                     ZBNKDOR2
+045000        PERFORM DISPLAY-IO-STATUS                                 ZBNKDOR2
+045100        PERFORM ABORT-PROGRAM                                     ZBNKDOR2
+045200     END-IF.                                                      ZBNKDOR2
+045300                                                                  ZBNKDOR2
+045400***************************************************************** ZBNKDOR2
+045500* Open the account and transaction files                        * ZBNKDOR2
+045600***************************************************************** ZBNKDOR2
+045700 OPEN-FILES.                                                      ZBNKDOR2
+045800     OPEN I-O BNKACC-FILE.                                        ZBNKDOR2
+045900     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKDOR2
+046000        MOVE 'BNKACC file open failure...'                        ZBNKDOR2
+046100          TO WS-CONSOLE-MESSAGE                                   ZBNKDOR2
+046200        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR2
+046300        MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                     ZBNKDOR2
+046400        PERFORM DISPLAY-IO-STATUS                                 ZBNKDOR2
+046500        PERFORM ABORT-PROGRAM                                     ZBNKDOR2
+046600     END-IF.                                                      ZBNKDOR2
+046700     OPEN I-O BNKTXN-FILE.                                        ZBNKDOR2
+046800     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKDOR2
+046900        MOVE 'BNKTXN file open failure...'                        ZBNKDOR2
+047000          TO WS-CONSOLE-MESSAGE                                   ZBNKDOR2
+047100        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR2
+047200        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                     ZBNKDOR2
+047300        PERFORM DISPLAY-IO-STATUS                                 ZBNKDOR2
+047400        PERFORM ABORT-PROGRAM                                     ZBNKDOR2
+047500     END-IF.                                                      ZBNKDOR2
+047600                                                                  ZBNKDOR2
+047700***************************************************************** ZBNKDOR2
+047800* Close the account and transaction files                       * ZBNKDOR2
+047900***************************************************************** ZBNKDOR2
+048000 CLOSE-FILES.                                                     ZBNKDOR2
+048100     CLOSE BNKACC-FILE.                                           ZBNKDOR2
+048200     CLOSE BNKTXN-FILE.                                           ZBNKDOR2
+048300                                                                  ZBNKDOR2
+048400***************************************************************** ZBNKDOR2
+048500* Display the file status bytes. This routine will display as   * ZBNKDOR2
+048600* two digits if the full two byte file status is numeric. If    * ZBNKDOR2
+048700* second byte is non-numeric then it will be treated as a       * ZBNKDOR2
+048800* binary number.                                                * ZBNKDOR2
+048900***************************************************************** ZBNKDOR2
+049000 DISPLAY-IO-STATUS.                                               ZBNKDOR2
+049100     IF WS-IO-STATUS NUMERIC                                      ZBNKDOR2
+049200        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKDOR2
+049300        STRING 'File status -' DELIMITED BY SIZE                  ZBNKDOR2
+049400            WS-IO-STATUS DELIMITED BY SIZE                        ZBNKDOR2
+049500          INTO WS-CONSOLE-MESSAGE                                 ZBNKDOR2
+049600        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR2
+049700     ELSE                                                         ZBNKDOR2
+049800        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     ZBNKDOR2
+049900        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    ZBNKDOR2
+050000        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKDOR2
+050100        STRING 'File status -' DELIMITED BY SIZE                  ZBNKDOR2
+050200            WS-IO-STAT1 DELIMITED BY SIZE                         ZBNKDOR2
+050300            '/' DELIMITED BY SIZE                                 ZBNKDOR2
+050400            WS-TWO-BYTES DELIMITED BY SIZE                        ZBNKDOR2
+050500          INTO WS-CONSOLE-MESSAGE                                 ZBNKDOR2
+050600        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR2
+050700     END-IF.                                                      ZBNKDOR2
+050800                                                                  ZBNKDOR2
+050900***************************************************************** ZBNKDOR2
+051000* 'ABORT' the program.                                          * ZBNKDOR2
+051100* Post a message to the console and issue a STOP RUN            * ZBNKDOR2
+051200***************************************************************** ZBNKDOR2
+051300 ABORT-PROGRAM.                                                   ZBNKDOR2
+051400     IF WS-CONSOLE-MESSAGE NOT = SPACES                           ZBNKDOR2
+051500        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKDOR2
+051600     END-IF.                                                      ZBNKDOR2
+051700     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        ZBNKDOR2
+051800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKDOR2
+051900     MOVE 16 TO RETURN-CODE.                                      ZBNKDOR2
+052000     STOP RUN.                                                    ZBNKDOR2
+052100                                                                  ZBNKDOR2
+052200***************************************************************** ZBNKDOR2
+052300* Display CONSOLE messages...                                   * ZBNKDOR2
+052400***************************************************************** ZBNKDOR2
+052500 DISPLAY-CONSOLE-MESSAGE.                                         ZBNKDOR2
+052600     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               ZBNKDOR2
+052700         UPON CONSOLE.                                            ZBNKDOR2
+052800     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       ZBNKDOR2
+052900                                                                  ZBNKDOR2
+053000 COPY CTIMERP.                                                    ZBNKDOR2
+053100                                                                  ZBNKDOR2
+053200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ZBNKDOR2

@@ -0,0 +1,193 @@
+000100******************************************************************SBALC01P
+000200*                                                                *SBALC01P
+000300*    Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.  * SBALC01P
+000400*    This demonstration program is provided for use by users    * SBALC01P
+000500*    of Micro Focus products and may be used, modified and      * SBALC01P
+000600*    distributed as part of your application provided that      * SBALC01P
+000700*    you properly acknowledge the copyright of Micro Focus      * SBALC01P
+000800*    in this material.                                          * SBALC01P
+000900*                                                                *SBALC01P
+001000******************************************************************SBALC01P
+001100                                                                  SBALC01P
+001200******************************************************************SBALC01P
+001300*  Program:     SBALC01P.CBL (CICS Version)                     * SBALC01P
+001400*  Layer:       Screen handling                                 * SBALC01P
+001500*  Function:    Branch/teller manual balance correction -      *  SBALC01P
+001600*               look up an account, enter an adjustment and    *  SBALC01P
+001700*               reason, confirm, then post it via DBANK22P and *  SBALC01P
+001800*               write an audit trail entry.                    *  SBALC01P
+001900******************************************************************SBALC01P
+002000                                                                  SBALC01P
+002100 IDENTIFICATION DIVISION.                                         SBALC01P
+002200 PROGRAM-ID.                                                      SBALC01P
+002300     SBALC01P.                                                    SBALC01P
+002400 DATE-WRITTEN.                                                    SBALC01P
+002500     August 2026.                                                 SBALC01P
+002600 DATE-COMPILED.                                                   SBALC01P
+002700     Today.                                                       SBALC01P
+002800                                                                  SBALC01P
+002900 ENVIRONMENT DIVISION.                                            SBALC01P
+003000                                                                  SBALC01P
+003100 DATA DIVISION.                                                   SBALC01P
+003200 WORKING-STORAGE SECTION.                                         SBALC01P
+003300 01  WS-MISC-STORAGE.                                             SBALC01P
+003400  05  WS-PROGRAM-ID                         PIC X(8)              SBALC01P
+003500           VALUE 'SBALC01P'.                                      SBALC01P
+003600  05  WS-RESP                               PIC S9(8) COMP.       SBALC01P
+003700  05  WS-TELLER-USERID                      PIC X(8).             SBALC01P
+003800                                                                  SBALC01P
+003900 01  WS-COMMAREA.                                                 SBALC01P
+004000 COPY CBANKD22.                                                   SBALC01P
+004100                                                                  SBALC01P
+004200 COPY DFHAID.                                                     SBALC01P
+004300                                                                  SBALC01P
+004400 COPY DFHBMSCA.                                                   SBALC01P
+004500                                                                  SBALC01P
+004600 COPY CABENDD.                                                    SBALC01P
+004700                                                                  SBALC01P
+004800 LINKAGE SECTION.                                                 SBALC01P
+004900 01  DFHCOMMAREA.                                                 SBALC01P
+005000  05  LK-ACCNO                       PIC X(9).                    SBALC01P
+005100  05  LK-OLD-BALANCE                 PIC S9(7)V99 COMP-3.         SBALC01P
+005200  05  LK-ADJUSTMENT                  PIC S9(7)V99 COMP-3.         SBALC01P
+005300  05  LK-REASON                      PIC X(30).                   SBALC01P
+005400  05  LK-VERIFY-STATUS               PIC X(1).                    SBALC01P
+005500   88  LK-VERIFY-OFF                VALUE SPACE.                  SBALC01P
+005600   88  LK-VERIFY-PENDING            VALUE '1'.                    SBALC01P
+005700                                                                  SBALC01P
+005800 PROCEDURE DIVISION.                                              SBALC01P
+005900******************************************************************SBALC01P
+006000*  First time in this pseudo-conversation - clear down any     *  SBALC01P
+006100*  pending confirmation and show a blank entry screen          *  SBALC01P
+006200******************************************************************SBALC01P
+006300     IF EIBCALEN IS EQUAL TO 0                                    SBALC01P
+006400       SET LK-VERIFY-OFF TO TRUE                                  SBALC01P
+006500       MOVE LOW-VALUES TO BALC01AO                                SBALC01P
+006600       MOVE 'Enter account number, adjustment and reason'         SBALC01P
+006700         TO ERRMSGO IN BALC01AO                                   SBALC01P
+006800       EXEC CICS SEND MAP('BALC01A')                              SBALC01P
+006900                  MAPSET('MBALC01')                               SBALC01P
+007000                  ERASE                                           SBALC01P
+007100                  FREEKB                                          SBALC01P
+007200       END-EXEC                                                   SBALC01P
+007300       GO TO COMMON-RETURN                                        SBALC01P
+007400     END-IF.                                                      SBALC01P
+007500                                                                  SBALC01P
+007600     EXEC CICS RECEIVE MAP('BALC01A')                             SBALC01P
+007700                MAPSET('MBALC01')                                 SBALC01P
+007800                RESP(WS-RESP)                                     SBALC01P
+007900     END-EXEC.                                                    SBALC01P
+008000                                                                  SBALC01P
+008100******************************************************************SBALC01P
+008200*  PF3 exits, Enter looks up the account and shows a confirm   *  SBALC01P
+008300*  prompt, PF6 confirms and posts a pending correction         *  SBALC01P
+008400******************************************************************SBALC01P
+008500     EVALUATE TRUE                                                SBALC01P
+008600       WHEN EIBAID IS EQUAL TO DFHPF3                             SBALC01P
+008700         EXEC CICS RETURN END-EXEC                                SBALC01P
+008800         GOBACK                                                   SBALC01P
+008900       WHEN EIBAID IS EQUAL TO DFHENTER                           SBALC01P
+009000         PERFORM VALIDATE-AND-CONFIRM THRU                        SBALC01P
+009100                 VALIDATE-AND-CONFIRM-EXIT                        SBALC01P
+009200       WHEN EIBAID IS EQUAL TO DFHPF6                             SBALC01P
+009300         PERFORM APPLY-CORRECTION THRU                            SBALC01P
+009400                 APPLY-CORRECTION-EXIT                            SBALC01P
+009500       WHEN OTHER                                                 SBALC01P
+009600         MOVE LOW-VALUES TO BALC01AO                              SBALC01P
+009700         MOVE 'Invalid key pressed' TO ERRMSGO IN BALC01AO        SBALC01P
+009800         EXEC CICS SEND MAP('BALC01A')                            SBALC01P
+009900                    MAPSET('MBALC01')                             SBALC01P
+010000                    ERASE                                         SBALC01P
+010100                    FREEKB                                        SBALC01P
+010200         END-EXEC                                                 SBALC01P
+010300     END-EVALUATE.                                                SBALC01P
+010400                                                                  SBALC01P
+010500 COMMON-RETURN.                                                   SBALC01P
+010600     EXEC CICS RETURN TRANSID(EIBTRNID)                           SBALC01P
+010700                COMMAREA(DFHCOMMAREA)                             SBALC01P
+010800                LENGTH(LENGTH OF DFHCOMMAREA)                     SBALC01P
+010900     END-EXEC.                                                    SBALC01P
+011000     GOBACK.                                                      SBALC01P
+011100                                                                  SBALC01P
+011200******************************************************************SBALC01P
+011300*  Look up the keyed account, show its current balance and    *   SBALC01P
+011400*  the balance the adjustment would produce, and hold the     *   SBALC01P
+011500*  details pending a PF6 confirmation                         *   SBALC01P
+011600******************************************************************SBALC01P
+011700 VALIDATE-AND-CONFIRM.                                            SBALC01P
+011800     MOVE LOW-VALUES TO BALC01AO.                                 SBALC01P
+011900     SET LK-VERIFY-OFF TO TRUE.                                   SBALC01P
+012000     IF ACCNI IN BALC01AI IS EQUAL TO SPACES                      SBALC01P
+012100       MOVE 'Account number is required' TO ERRMSGO IN BALC01AO   SBALC01P
+012200       GO TO VALIDATE-AND-CONFIRM-SEND                            SBALC01P
+012300     END-IF.                                                      SBALC01P
+012400     IF REASNI IN BALC01AI IS EQUAL TO SPACES                     SBALC01P
+012500       MOVE 'A reason must be entered' TO ERRMSGO IN BALC01AO     SBALC01P
+012600       GO TO VALIDATE-AND-CONFIRM-SEND                            SBALC01P
+012700     END-IF.                                                      SBALC01P
+012800     MOVE SPACES TO CD22-DATA.                                    SBALC01P
+012900     SET CD22I-READ TO TRUE.                                      SBALC01P
+013000     MOVE ACCNI IN BALC01AI TO CD22I-ACCNO.                       SBALC01P
+013100 COPY CBANKX22.                                                   SBALC01P
+013200     IF CD22O-ERROR                                               SBALC01P
+013300       MOVE CD22O-MSG TO ERRMSGO IN BALC01AO                      SBALC01P
+013400       GO TO VALIDATE-AND-CONFIRM-SEND                            SBALC01P
+013500     END-IF.                                                      SBALC01P
+013600     MOVE ACCNI IN BALC01AI TO ACCNO IN BALC01AO.                 SBALC01P
+013700     MOVE CD22O-OLD-BALANCE TO CURBALO IN BALC01AO.               SBALC01P
+013800     MOVE ACCNI IN BALC01AI TO LK-ACCNO.                          SBALC01P
+013900     MOVE CD22O-OLD-BALANCE TO LK-OLD-BALANCE.                    SBALC01P
+014000     MOVE ADJAMTI IN BALC01AI TO LK-ADJUSTMENT.                   SBALC01P
+014100     MOVE REASNI IN BALC01AI TO LK-REASON.                        SBALC01P
+014200     COMPUTE NEWBALO IN BALC01AO =                                SBALC01P
+014300       CD22O-OLD-BALANCE + LK-ADJUSTMENT.                         SBALC01P
+014400     SET LK-VERIFY-PENDING TO TRUE.                               SBALC01P
+014500     MOVE 'Press PF6 to confirm this correction'                  SBALC01P
+014600       TO ERRMSGO IN BALC01AO.                                    SBALC01P
+014700 VALIDATE-AND-CONFIRM-SEND.                                       SBALC01P
+014800     EXEC CICS SEND MAP('BALC01A')                                SBALC01P
+014900                MAPSET('MBALC01')                                 SBALC01P
+015000                ERASE                                             SBALC01P
+015100                FREEKB                                            SBALC01P
+015200     END-EXEC.                                                    SBALC01P
+015300 VALIDATE-AND-CONFIRM-EXIT.                                       SBALC01P
+015400     EXIT.                                                        SBALC01P
+015500                                                                  SBALC01P
+015600******************************************************************SBALC01P
+015700*  Post the pending correction held from the last screen and  *   SBALC01P
+015800*  write an audit trail entry recording who made it and why   *   SBALC01P
+015900******************************************************************SBALC01P
+016000 APPLY-CORRECTION.                                                SBALC01P
+016100     MOVE LOW-VALUES TO BALC01AO.                                 SBALC01P
+016200     IF NOT LK-VERIFY-PENDING                                     SBALC01P
+016300       MOVE 'No pending correction to confirm'                    SBALC01P
+016400         TO ERRMSGO IN BALC01AO                                   SBALC01P
+016500       GO TO APPLY-CORRECTION-SEND                                SBALC01P
+016600     END-IF.                                                      SBALC01P
+016700     MOVE SPACES TO CD22-DATA.                                    SBALC01P
+016800     SET CD22I-CORRECT TO TRUE.                                   SBALC01P
+016900     MOVE LK-ACCNO TO CD22I-ACCNO.                                SBALC01P
+017000     MOVE LK-OLD-BALANCE TO CD22I-OLD-BALANCE.                    SBALC01P
+017100     MOVE LK-ADJUSTMENT TO CD22I-ADJUSTMENT.                      SBALC01P
+017200     MOVE LK-REASON TO CD22I-REASON.                              SBALC01P
+017300     MOVE EIBOPID TO WS-TELLER-USERID.                            SBALC01P
+017400     MOVE WS-TELLER-USERID TO CD22I-TELLER-USERID.                SBALC01P
+017500 COPY CBANKX22.                                                   SBALC01P
+017600     SET LK-VERIFY-OFF TO TRUE.                                   SBALC01P
+017700     MOVE LK-ACCNO TO ACCNO IN BALC01AO.                          SBALC01P
+017800     IF CD22O-OK                                                  SBALC01P
+017900       MOVE CD22O-NEW-BALANCE TO CURBALO IN BALC01AO              SBALC01P
+018000       MOVE 'Balance correction applied' TO ERRMSGO IN BALC01AO   SBALC01P
+018100     ELSE                                                         SBALC01P
+018200       MOVE CD22O-MSG TO ERRMSGO IN BALC01AO                      SBALC01P
+018300     END-IF.                                                      SBALC01P
+018400 APPLY-CORRECTION-SEND.                                           SBALC01P
+018500     EXEC CICS SEND MAP('BALC01A')                                SBALC01P
+018600                MAPSET('MBALC01')                                 SBALC01P
+018700                ERASE                                             SBALC01P
+018800                FREEKB                                            SBALC01P
+018900     END-EXEC.                                                    SBALC01P
+019000 APPLY-CORRECTION-EXIT.                                           SBALC01P
+019100     EXIT.                                                        SBALC01P
+019200                                                                  SBALC01P
+019300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     SBALC01P

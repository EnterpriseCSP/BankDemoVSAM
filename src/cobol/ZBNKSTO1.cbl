@@ -0,0 +1,511 @@
+000100***************************************************************** ZBNKSTO1
+000200*                                                               * ZBNKSTO1
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * ZBNKSTO1
+000400*   This demonstration program is provided for use by users     * ZBNKSTO1
+000500*   of Micro Focus products and may be used, modified and       * ZBNKSTO1
+000600*   distributed as part of your application provided that       * ZBNKSTO1
+000700*   you properly acknowledge the copyright of Micro Focus       * ZBNKSTO1
+000800*   in this material.                                           * ZBNKSTO1
+000900*                                                               * ZBNKSTO1
+001000***************************************************************** ZBNKSTO1
+001100                                                                  ZBNKSTO1
+001200***************************************************************** ZBNKSTO1
+001300* Program:     ZBNKSTO1.CBL                                     * ZBNKSTO1
+001400* Function:    Daily standing-order batch run.  Scans           * ZBNKSTO1
+001500*              BNKACC-FILE the way DBANK51P does and, for       * ZBNKSTO1
+001600*              every BAC-REC-RP1/RP2/RP3 slot whose -DAY        * ZBNKSTO1
+001700*              matches today and hasn't already been paid       * ZBNKSTO1
+001800*              today, posts the recurring payment into          * ZBNKSTO1
+001900*              BNKTXN-FILE using the same two-row audit         * ZBNKSTO1
+002000*              pattern as DBANK06P/DBANK07P and rolls            * ZBNKSTO1
+002100*              -LAST-PAY forward.                                * ZBNKSTO1
+002200***************************************************************** ZBNKSTO1
+002300                                                                  ZBNKSTO1
+002400 IDENTIFICATION DIVISION.                                         ZBNKSTO1
+002500 PROGRAM-ID.                                                      ZBNKSTO1
+002600     ZBNKSTO1.                                                    ZBNKSTO1
+002700 DATE-WRITTEN.                                                    ZBNKSTO1
+002800     March 2011.                                                  ZBNKSTO1
+002900 DATE-COMPILED.                                                   ZBNKSTO1
+003000     Today.                                                       ZBNKSTO1
+003100                                                                  ZBNKSTO1
+003200 ENVIRONMENT DIVISION.                                            ZBNKSTO1
+003300 INPUT-OUTPUT   SECTION.                                          ZBNKSTO1
+003400   FILE-CONTROL.                                                  ZBNKSTO1
+003500     SELECT BNKACC-FILE                                           ZBNKSTO1
+003600            ASSIGN       TO BNKACC                                ZBNKSTO1
+003700            ORGANIZATION IS INDEXED                               ZBNKSTO1
+003800            ACCESS MODE  IS DYNAMIC                               ZBNKSTO1
+003900            RECORD KEY   IS BAC-REC-ACCNO                         ZBNKSTO1
+004000            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          ZBNKSTO1
+004100            FILE STATUS  IS WS-BNKACC-STATUS.                     ZBNKSTO1
+004200     SELECT BNKTXN-FILE                                           ZBNKSTO1
+004300            ASSIGN       TO BNKTXN                                ZBNKSTO1
+004400            ORGANIZATION IS INDEXED                               ZBNKSTO1
+004500            ACCESS MODE  IS RANDOM                                ZBNKSTO1
+004600            RECORD KEY   IS BTX-REC-TIMESTAMP                     ZBNKSTO1
+004700            ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES      ZBNKSTO1
+004800            FILE STATUS  IS WS-BNKTXN-STATUS.                     ZBNKSTO1
+004900                                                                  ZBNKSTO1
+005000 DATA DIVISION.                                                   ZBNKSTO1
+005100 FILE SECTION.                                                    ZBNKSTO1
+005200                                                                  ZBNKSTO1
+005300 FD  BNKACC-FILE.                                                 ZBNKSTO1
+005310 01  BNKACC-REC.                                                  ZBNKSTO1
+005400 COPY CBANKVAC.                                                   ZBNKSTO1
+005500                                                                  ZBNKSTO1
+005600 FD  BNKTXN-FILE.                                                 ZBNKSTO1
+005610 01  BNKTXN-REC.                                                  ZBNKSTO1
+005700 COPY CBANKVTX.                                                   ZBNKSTO1
+005800                                                                  ZBNKSTO1
+005900 WORKING-STORAGE SECTION.                                         ZBNKSTO1
+006000 COPY CTIMERD.                                                    ZBNKSTO1
+006100                                                                  ZBNKSTO1
+006200 COPY CTSTAMPD.                                                   ZBNKSTO1
+006300                                                                  ZBNKSTO1
+006400 COPY CBANKTXD.                                                   ZBNKSTO1
+006500                                                                  ZBNKSTO1
+006600 01  WS-TWOS-COMP.                                                ZBNKSTO1
+006700   05  WS-TWOS-COMP-LEN                      PIC S9(4) COMP.      ZBNKSTO1
+006800   05  WS-TWOS-COMP-INPUT                    PIC X(256).          ZBNKSTO1
+006900   05  WS-TWOS-COMP-OUTPUT                   PIC X(256).          ZBNKSTO1
+006910   05  WS-TWOS-COMP-FORMAT                 PIC X(1) VALUE 'B'.    ZBNKSTO1
+007000                                                                  ZBNKSTO1
+007100 01  WS-SLOT-WORK.                                                ZBNKSTO1
+007200   05  WS-SLOT-DAY                           PIC X(2).            ZBNKSTO1
+007300   05  WS-SLOT-AMOUNT                        PIC S9(5)V99 COMP-3. ZBNKSTO1
+007400   05  WS-SLOT-TO-PID                        PIC X(5).            ZBNKSTO1
+007500   05  WS-SLOT-TO-ACCNO                      PIC X(9).            ZBNKSTO1
+007600   05  WS-SLOT-LAST-PAY                      PIC X(10).           ZBNKSTO1
+007700   05  WS-SLOT-POSTED                        PIC X(1).            ZBNKSTO1
+007800     88  WS-SLOT-WAS-POSTED                  VALUE 'Y'.           ZBNKSTO1
+007810                                                                  ZBNKSTO1
+007820  01  WS-FROM-SLOT-DATA.                                          ZBNKSTO1
+007830      05  WS-FROM-RP1-DAY               PIC X(2).                 ZBNKSTO1
+007840      05  WS-FROM-RP1-AMOUNT            PIC S9(5)V99 COMP-3.      ZBNKSTO1
+007850      05  WS-FROM-RP1-PID               PIC X(5).                 ZBNKSTO1
+007860      05  WS-FROM-RP1-ACCNO             PIC X(9).                 ZBNKSTO1
+007870      05  WS-FROM-RP1-LAST-PAY          PIC X(10).                ZBNKSTO1
+007880      05  WS-FROM-RP2-DAY               PIC X(2).                 ZBNKSTO1
+007890      05  WS-FROM-RP2-AMOUNT            PIC S9(5)V99 COMP-3.      ZBNKSTO1
+007900      05  WS-FROM-RP2-PID               PIC X(5).                 ZBNKSTO1
+007910      05  WS-FROM-RP2-ACCNO             PIC X(9).                 ZBNKSTO1
+007920      05  WS-FROM-RP2-LAST-PAY          PIC X(10).                ZBNKSTO1
+007930      05  WS-FROM-RP3-DAY               PIC X(2).                 ZBNKSTO1
+007940      05  WS-FROM-RP3-AMOUNT            PIC S9(5)V99 COMP-3.      ZBNKSTO1
+007950      05  WS-FROM-RP3-PID               PIC X(5).                 ZBNKSTO1
+007960      05  WS-FROM-RP3-ACCNO             PIC X(9).                 ZBNKSTO1
+007970      05  WS-FROM-RP3-LAST-PAY          PIC X(10).                ZBNKSTO1
+007900                                                                  ZBNKSTO1
+008000 01  WS-MISC-STORAGE.                                             ZBNKSTO1
+008100   05  WS-PROGRAM-ID                         PIC X(8)             ZBNKSTO1
+008200       VALUE 'ZBNKSTO1'.                                          ZBNKSTO1
+008300   05  WS-BNKACC-STATUS.                                          ZBNKSTO1
+008400     10  WS-BNKACC-STAT1                     PIC X(1).            ZBNKSTO1
+008500     10  WS-BNKACC-STAT2                     PIC X(1).            ZBNKSTO1
+008600   05  WS-BNKTXN-STATUS.                                          ZBNKSTO1
+008700     10  WS-BNKTXN-STAT1                     PIC X(1).            ZBNKSTO1
+008800     10  WS-BNKTXN-STAT2                     PIC X(1).            ZBNKSTO1
+008900   05  WS-IO-STATUS.                                              ZBNKSTO1
+009000     10  WS-IO-STAT1                         PIC X(1).            ZBNKSTO1
+009100     10  WS-IO-STAT2                         PIC X(1).            ZBNKSTO1
+009200   05  WS-TWO-BYTES.                                              ZBNKSTO1
+009300     10  WS-TWO-BYTES-LEFT                   PIC X(1).            ZBNKSTO1
+009400     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            ZBNKSTO1
+009500   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 ZBNKSTO1
+009600                                             PIC 9(1) COMP.       ZBNKSTO1
+009700   05  WS-END-OF-FILE                        PIC X(3)             ZBNKSTO1
+009800       VALUE 'NO '.                                               ZBNKSTO1
+009900   05  WS-TODAY-DD                           PIC X(2).            ZBNKSTO1
+010000   05  WS-TODAY-ISO                          PIC X(10).           ZBNKSTO1
+010100   05  WS-TXN-SEQ                            PIC 9(4)             ZBNKSTO1
+010200       VALUE ZERO.                                                ZBNKSTO1
+010300   05  WS-ACCOUNTS-READ                      PIC 9(7)             ZBNKSTO1
+010400       VALUE ZERO.                                                ZBNKSTO1
+010500   05  WS-ORDERS-POSTED                      PIC 9(7)             ZBNKSTO1
+010600       VALUE ZERO.                                                ZBNKSTO1
+010700   05  WS-ORDERS-SKIPPED                     PIC 9(7)             ZBNKSTO1
+010800       VALUE ZERO.                                                ZBNKSTO1
+010900   05  WS-SAVE-ACCNO                         PIC X(9).            ZBNKSTO1
+011000   05  WS-SAVE-PID                           PIC X(5).            ZBNKSTO1
+011100   05  WS-RUNNING-BALANCE                    PIC S9(7)V99 COMP-3. ZBNKSTO1
+011200   05  WS-ANY-POSTED                         PIC X(1).            ZBNKSTO1
+011300     88  WS-ANY-WAS-POSTED                   VALUE 'Y'.           ZBNKSTO1
+011400                                                                  ZBNKSTO1
+011500 01  WS-CONSOLE-MESSAGE                      PIC X(60).           ZBNKSTO1
+011600                                                                  ZBNKSTO1
+011700 LINKAGE SECTION.                                                 ZBNKSTO1
+011800 01  LK-EXEC-PARM.                                                ZBNKSTO1
+011900   05  LK-EXEC-PARM-LL                       PIC S9(4) COMP.      ZBNKSTO1
+012000   05  LK-EXEC-PARM-DATA                     PIC X(12).           ZBNKSTO1
+012100                                                                  ZBNKSTO1
+012200 PROCEDURE DIVISION USING LK-EXEC-PARM.                           ZBNKSTO1
+012300                                                                  ZBNKSTO1
+012400     PERFORM RUN-TIME.                                            ZBNKSTO1
+012500                                                                  ZBNKSTO1
+012600     MOVE 'Standing order batch run starting'                     ZBNKSTO1
+012700       TO WS-CONSOLE-MESSAGE.                                     ZBNKSTO1
+012800     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKSTO1
+012900                                                                  ZBNKSTO1
+013000*    Snapshot today's date once - RP*-DAY/-LAST-PAY comparisons   ZBNKSTO1
+013100*    use it for the whole run; each posting gets its own fresh    ZBNKSTO1
+013200*    timestamp further down.                                     ZBNKSTO1
+013300 COPY CTSTAMPP.                                                   ZBNKSTO1
+013400     MOVE WS-TS-DATE-DD TO WS-TODAY-DD.                           ZBNKSTO1
+013500     MOVE WS-TS-DATE TO WS-TODAY-ISO.                             ZBNKSTO1
+013600                                                                  ZBNKSTO1
+013700     PERFORM OPEN-FILES.                                          ZBNKSTO1
+013800                                                                  ZBNKSTO1
+013900     MOVE LOW-VALUES TO BAC-REC-ACCNO.                            ZBNKSTO1
+014000     START BNKACC-FILE KEY GREATER THAN BAC-REC-ACCNO.            ZBNKSTO1
+014100     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKSTO1
+014200        MOVE 'YES' TO WS-END-OF-FILE                              ZBNKSTO1
+014300     END-IF.                                                      ZBNKSTO1
+014400                                                                  ZBNKSTO1
+014500     PERFORM UNTIL WS-END-OF-FILE IS EQUAL TO 'YES'               ZBNKSTO1
+014600        READ BNKACC-FILE NEXT RECORD                              ZBNKSTO1
+014700        IF WS-BNKACC-STATUS IS EQUAL TO '10'                      ZBNKSTO1
+014800           MOVE 'YES' TO WS-END-OF-FILE                           ZBNKSTO1
+014900        ELSE                                                      ZBNKSTO1
+015000           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'               ZBNKSTO1
+015100              MOVE 'BNKACC read error during scan'                ZBNKSTO1
+015200                TO WS-CONSOLE-MESSAGE                             ZBNKSTO1
+015300              PERFORM DISPLAY-CONSOLE-MESSAGE                     ZBNKSTO1
+015400              MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                ZBNKSTO1
+015500              PERFORM DISPLAY-IO-STATUS                           ZBNKSTO1
+015600              PERFORM ABORT-PROGRAM                               ZBNKSTO1
+015700           ELSE                                                   ZBNKSTO1
+015800              ADD 1 TO WS-ACCOUNTS-READ                           ZBNKSTO1
+015900              PERFORM PROCESS-ACCOUNT                             ZBNKSTO1
+016000           END-IF                                                 ZBNKSTO1
+016100        END-IF                                                    ZBNKSTO1
+016200     END-PERFORM.                                                 ZBNKSTO1
+016300                                                                  ZBNKSTO1
+016400     PERFORM CLOSE-FILES.                                         ZBNKSTO1
+016500                                                                  ZBNKSTO1
+016600     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKSTO1
+016700     STRING WS-ACCOUNTS-READ     DELIMITED BY SIZE                ZBNKSTO1
+016800            ' accounts scanned, ' DELIMITED BY SIZE                ZBNKSTO1
+016900            WS-ORDERS-POSTED     DELIMITED BY SIZE                ZBNKSTO1
+017000            ' orders posted, '   DELIMITED BY SIZE                ZBNKSTO1
+017100            WS-ORDERS-SKIPPED    DELIMITED BY SIZE                ZBNKSTO1
+017200            ' skipped'           DELIMITED BY SIZE                ZBNKSTO1
+017300       INTO WS-CONSOLE-MESSAGE.                                   ZBNKSTO1
+017400     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKSTO1
+017500     MOVE 'End Of Job'                                            ZBNKSTO1
+017600       TO WS-CONSOLE-MESSAGE.                                     ZBNKSTO1
+017700     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKSTO1
+017800                                                                  ZBNKSTO1
+017900     PERFORM RUN-TIME.                                            ZBNKSTO1
+018000                                                                  ZBNKSTO1
+018100     MOVE 0 TO RETURN-CODE.                                       ZBNKSTO1
+018200                                                                  ZBNKSTO1
+018300     GOBACK.                                                      ZBNKSTO1
+018400                                                                  ZBNKSTO1
+018500***************************************************************** ZBNKSTO1
+018600* Work out which, if any, of this account's 3 standing-order    * ZBNKSTO1
+018700* slots are due today and post them.  The BNKACC-FILE record    * ZBNKSTO1
+018800* currently held is the paying (FROM) account.                  * ZBNKSTO1
+018900***************************************************************** ZBNKSTO1
+019000 PROCESS-ACCOUNT.                                                 ZBNKSTO1
+019100     MOVE BAC-REC-ACCNO TO WS-SAVE-ACCNO.                         ZBNKSTO1
+019200     MOVE BAC-REC-PID TO WS-SAVE-PID.                             ZBNKSTO1
+019300     MOVE BAC-REC-BALANCE TO WS-RUNNING-BALANCE.                  ZBNKSTO1
+019400     MOVE 'N' TO WS-ANY-POSTED.                                   ZBNKSTO1
+019450                                                                  ZBNKSTO1
+019460* Capture all 3 slots for the FROM account up front, into       * ZBNKSTO1
+019470* working storage of our own - POST-STANDING-ORDER-SLOT         * ZBNKSTO1
+019480* re-reads BNKACC-FILE for the payee, which overwrites the      * ZBNKSTO1
+019490* shared BAC-RECORD buffer, so nothing past this point may      * ZBNKSTO1
+019495* rely on BAC-REC-RP1/2/3-* still holding the FROM account.     * ZBNKSTO1
+019500                                                                  ZBNKSTO1
+019510     MOVE BAC-REC-RP1-DAY TO WS-FROM-RP1-DAY.                     ZBNKSTO1
+019520     MOVE BAC-REC-RP1-AMOUNT TO WS-FROM-RP1-AMOUNT.               ZBNKSTO1
+019530     MOVE BAC-REC-RP1-PID TO WS-FROM-RP1-PID.                     ZBNKSTO1
+019540     MOVE BAC-REC-RP1-ACCNO TO WS-FROM-RP1-ACCNO.                 ZBNKSTO1
+019550     MOVE BAC-REC-RP1-LAST-PAY TO WS-FROM-RP1-LAST-PAY.           ZBNKSTO1
+019560     MOVE BAC-REC-RP2-DAY TO WS-FROM-RP2-DAY.                     ZBNKSTO1
+019570     MOVE BAC-REC-RP2-AMOUNT TO WS-FROM-RP2-AMOUNT.               ZBNKSTO1
+019580     MOVE BAC-REC-RP2-PID TO WS-FROM-RP2-PID.                     ZBNKSTO1
+019590     MOVE BAC-REC-RP2-ACCNO TO WS-FROM-RP2-ACCNO.                 ZBNKSTO1
+019600     MOVE BAC-REC-RP2-LAST-PAY TO WS-FROM-RP2-LAST-PAY.           ZBNKSTO1
+019610     MOVE BAC-REC-RP3-DAY TO WS-FROM-RP3-DAY.                     ZBNKSTO1
+019620     MOVE BAC-REC-RP3-AMOUNT TO WS-FROM-RP3-AMOUNT.               ZBNKSTO1
+019630     MOVE BAC-REC-RP3-PID TO WS-FROM-RP3-PID.                     ZBNKSTO1
+019640     MOVE BAC-REC-RP3-ACCNO TO WS-FROM-RP3-ACCNO.                 ZBNKSTO1
+019650     MOVE BAC-REC-RP3-LAST-PAY TO WS-FROM-RP3-LAST-PAY.           ZBNKSTO1
+019660                                                                  ZBNKSTO1
+019700     MOVE WS-FROM-RP1-DAY TO WS-SLOT-DAY.                         ZBNKSTO1
+019710     MOVE WS-FROM-RP1-AMOUNT TO WS-SLOT-AMOUNT.                   ZBNKSTO1
+019720     MOVE WS-FROM-RP1-PID TO WS-SLOT-TO-PID.                      ZBNKSTO1
+019730     MOVE WS-FROM-RP1-ACCNO TO WS-SLOT-TO-ACCNO.                  ZBNKSTO1
+019740     MOVE WS-FROM-RP1-LAST-PAY TO WS-SLOT-LAST-PAY.               ZBNKSTO1
+020100     PERFORM POST-STANDING-ORDER-SLOT.                            ZBNKSTO1
+020200     IF WS-SLOT-WAS-POSTED                                        ZBNKSTO1
+020300        MOVE WS-SLOT-LAST-PAY TO WS-FROM-RP1-LAST-PAY             ZBNKSTO1
+020400        MOVE 'Y' TO WS-ANY-POSTED                                 ZBNKSTO1
+020500     END-IF.                                                      ZBNKSTO1
+020600                                                                  ZBNKSTO1
+020610     MOVE WS-FROM-RP2-DAY TO WS-SLOT-DAY.                         ZBNKSTO1
+020620     MOVE WS-FROM-RP2-AMOUNT TO WS-SLOT-AMOUNT.                   ZBNKSTO1
+020630     MOVE WS-FROM-RP2-PID TO WS-SLOT-TO-PID.                      ZBNKSTO1
+020640     MOVE WS-FROM-RP2-ACCNO TO WS-SLOT-TO-ACCNO.                  ZBNKSTO1
+020650     MOVE WS-FROM-RP2-LAST-PAY TO WS-SLOT-LAST-PAY.               ZBNKSTO1
+021200     PERFORM POST-STANDING-ORDER-SLOT.                            ZBNKSTO1
+021300     IF WS-SLOT-WAS-POSTED                                        ZBNKSTO1
+021400        MOVE WS-SLOT-LAST-PAY TO WS-FROM-RP2-LAST-PAY             ZBNKSTO1
+021500        MOVE 'Y' TO WS-ANY-POSTED                                 ZBNKSTO1
+021600     END-IF.                                                      ZBNKSTO1
+021700                                                                  ZBNKSTO1
+021710     MOVE WS-FROM-RP3-DAY TO WS-SLOT-DAY.                         ZBNKSTO1
+021720     MOVE WS-FROM-RP3-AMOUNT TO WS-SLOT-AMOUNT.                   ZBNKSTO1
+021730     MOVE WS-FROM-RP3-PID TO WS-SLOT-TO-PID.                      ZBNKSTO1
+021740     MOVE WS-FROM-RP3-ACCNO TO WS-SLOT-TO-ACCNO.                  ZBNKSTO1
+021750     MOVE WS-FROM-RP3-LAST-PAY TO WS-SLOT-LAST-PAY.               ZBNKSTO1
+022300     PERFORM POST-STANDING-ORDER-SLOT.                            ZBNKSTO1
+022400     IF WS-SLOT-WAS-POSTED                                        ZBNKSTO1
+022500        MOVE WS-SLOT-LAST-PAY TO WS-FROM-RP3-LAST-PAY             ZBNKSTO1
+022600        MOVE 'Y' TO WS-ANY-POSTED                                 ZBNKSTO1
+022700     END-IF.                                                      ZBNKSTO1
+022800                                                                  ZBNKSTO1
+022900* If any slot posted, the FD record area no longer holds        * ZBNKSTO1
+022910* the FROM account (we re-read target accounts along the        * ZBNKSTO1
+022920* way) - re-fetch it fresh, apply the accumulated balance       * ZBNKSTO1
+022930* and the captured LAST-PAY values, rewrite it, then            * ZBNKSTO1
+022940* reposition the scan.                                          * ZBNKSTO1
+023300     IF WS-ANY-WAS-POSTED                                         ZBNKSTO1
+023400        MOVE WS-SAVE-ACCNO TO BAC-REC-ACCNO                       ZBNKSTO1
+023500        READ BNKACC-FILE                                          ZBNKSTO1
+023600        IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                  ZBNKSTO1
+023700           MOVE 'Unable to re-read FROM account to post orders'   ZBNKSTO1
+023800             TO WS-CONSOLE-MESSAGE                                ZBNKSTO1
+023900           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKSTO1
+024000           MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                  ZBNKSTO1
+024100           PERFORM DISPLAY-IO-STATUS                              ZBNKSTO1
+024200           PERFORM ABORT-PROGRAM                                  ZBNKSTO1
+024300        END-IF                                                    ZBNKSTO1
+024400        MOVE WS-RUNNING-BALANCE TO BAC-REC-BALANCE                ZBNKSTO1
+024500        MOVE WS-FROM-RP1-LAST-PAY TO BAC-REC-RP1-LAST-PAY         ZBNKSTO1
+024600        MOVE WS-FROM-RP2-LAST-PAY TO BAC-REC-RP2-LAST-PAY         ZBNKSTO1
+024700        MOVE WS-FROM-RP3-LAST-PAY TO BAC-REC-RP3-LAST-PAY         ZBNKSTO1
+024800        REWRITE BAC-RECORD                                        ZBNKSTO1
+024900        IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                  ZBNKSTO1
+025000           MOVE 'Unable to rewrite FROM account after posting'    ZBNKSTO1
+025100             TO WS-CONSOLE-MESSAGE                                ZBNKSTO1
+025200           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKSTO1
+025300           MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                  ZBNKSTO1
+025400           PERFORM DISPLAY-IO-STATUS                              ZBNKSTO1
+025500           PERFORM ABORT-PROGRAM                                  ZBNKSTO1
+025600        END-IF                                                    ZBNKSTO1
+025700        MOVE WS-SAVE-ACCNO TO BAC-REC-ACCNO                       ZBNKSTO1
+025800        START BNKACC-FILE KEY GREATER THAN BAC-REC-ACCNO          ZBNKSTO1
+025900        IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                  ZBNKSTO1
+026000           MOVE 'YES' TO WS-END-OF-FILE                           ZBNKSTO1
+026100        END-IF                                                    ZBNKSTO1
+026200     END-IF.                                                      ZBNKSTO1
+026300                                                                  ZBNKSTO1
+026400***************************************************************** ZBNKSTO1
+026500* Post one standing-order slot if it is due today.  WS-SLOT-*    * ZBNKSTO1
+026600* holds the slot to check; WS-SLOT-LAST-PAY is returned updated  * ZBNKSTO1
+026700* to today's date whenever the slot is posted.                  * ZBNKSTO1
+026800***************************************************************** ZBNKSTO1
+026900 POST-STANDING-ORDER-SLOT.                                        ZBNKSTO1
+027000     MOVE 'N' TO WS-SLOT-POSTED.                                  ZBNKSTO1
+027100     IF WS-SLOT-DAY IS EQUAL TO WS-TODAY-DD AND                   ZBNKSTO1
+027200        WS-SLOT-AMOUNT IS GREATER THAN ZERO AND                   ZBNKSTO1
+027300        WS-SLOT-TO-PID IS NOT EQUAL TO SPACES AND                 ZBNKSTO1
+027400        WS-SLOT-TO-ACCNO IS NOT EQUAL TO SPACES AND                ZBNKSTO1
+027500        WS-SLOT-LAST-PAY IS NOT EQUAL TO WS-TODAY-ISO             ZBNKSTO1
+027600        IF (WS-RUNNING-BALANCE - WS-SLOT-AMOUNT) IS LESS THAN     ZBNKSTO1
+027700           ZERO                                                   ZBNKSTO1
+027800           ADD 1 TO WS-ORDERS-SKIPPED                             ZBNKSTO1
+027900           MOVE SPACES TO WS-CONSOLE-MESSAGE                      ZBNKSTO1
+028000           STRING 'Insufficient funds for standing order a/c '    ZBNKSTO1
+028100                  DELIMITED BY SIZE                               ZBNKSTO1
+028200                  WS-SAVE-ACCNO DELIMITED BY SIZE                 ZBNKSTO1
+028300             INTO WS-CONSOLE-MESSAGE                              ZBNKSTO1
+028400           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKSTO1
+028500        ELSE                                                      ZBNKSTO1
+028600           MOVE WS-SLOT-TO-ACCNO TO BAC-REC-ACCNO                 ZBNKSTO1
+028700           READ BNKACC-FILE                                       ZBNKSTO1
+028800           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'               ZBNKSTO1
+028900              ADD 1 TO WS-ORDERS-SKIPPED                          ZBNKSTO1
+029000              MOVE SPACES TO WS-CONSOLE-MESSAGE                   ZBNKSTO1
+029100              STRING 'Standing order payee a/c '                  ZBNKSTO1
+029200                     DELIMITED BY SIZE                            ZBNKSTO1
+029300                     WS-SLOT-TO-ACCNO DELIMITED BY SIZE            ZBNKSTO1
+029400                     ' not found'      DELIMITED BY SIZE          ZBNKSTO1
+029500                INTO WS-CONSOLE-MESSAGE                           ZBNKSTO1
+029600              PERFORM DISPLAY-CONSOLE-MESSAGE                     ZBNKSTO1
+029700           ELSE                                                   ZBNKSTO1
+029800              ADD WS-SLOT-AMOUNT TO BAC-REC-BALANCE                ZBNKSTO1
+029900              REWRITE BAC-RECORD                                  ZBNKSTO1
+030000              IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'            ZBNKSTO1
+030100                 MOVE 'Unable to credit standing order payee'     ZBNKSTO1
+030200                   TO WS-CONSOLE-MESSAGE                          ZBNKSTO1
+030300                 PERFORM DISPLAY-CONSOLE-MESSAGE                  ZBNKSTO1
+030400                 MOVE WS-BNKACC-STATUS TO WS-IO-STATUS            ZBNKSTO1
+030500                 PERFORM DISPLAY-IO-STATUS                        ZBNKSTO1
+030600                 PERFORM ABORT-PROGRAM                            ZBNKSTO1
+030700              END-IF                                              ZBNKSTO1
+030800              PERFORM WRITE-STANDING-ORDER-AUDIT                  ZBNKSTO1
+030900              SUBTRACT WS-SLOT-AMOUNT FROM WS-RUNNING-BALANCE     ZBNKSTO1
+031000              MOVE WS-TODAY-ISO TO WS-SLOT-LAST-PAY               ZBNKSTO1
+031100              MOVE 'Y' TO WS-SLOT-POSTED                          ZBNKSTO1
+031200              ADD 1 TO WS-ORDERS-POSTED                           ZBNKSTO1
+031300           END-IF                                                 ZBNKSTO1
+031400        END-IF                                                    ZBNKSTO1
+031500     END-IF.                                                      ZBNKSTO1
+031600                                                                  ZBNKSTO1
+031700***************************************************************** ZBNKSTO1
+031800* Write the FROM/TO audit-trail pair for the posting just made,  * ZBNKSTO1
+031900* following the same BNKTXN-FILE layout and byte-26 collision-   * ZBNKSTO1
+032000* avoidance technique as DBANK06P.                               * ZBNKSTO1
+032100***************************************************************** ZBNKSTO1
+032200 WRITE-STANDING-ORDER-AUDIT.                                      ZBNKSTO1
+032300 COPY CTSTAMPP.                                                   ZBNKSTO1
+032400     MOVE WS-TXN-SEQ TO WS-TS-TIME-DDDDDD (3:4).                  ZBNKSTO1
+032450     ADD 1 TO WS-TXN-SEQ.                                         ZBNKSTO1
+032460     MOVE '0' TO WS-TIMESTAMP (26:1).                             ZBNKSTO1
+032600                                                                  ZBNKSTO1
+032700     MOVE SPACES TO BTX-RECORD.                                   ZBNKSTO1
+032800     MOVE WS-SAVE-PID TO BTX-REC-PID.                             ZBNKSTO1
+032900     MOVE '1' TO BTX-REC-TYPE.                                    ZBNKSTO1
+033000     MOVE '1' TO BTX-REC-SUB-TYPE.                                ZBNKSTO1
+033100     MOVE WS-SAVE-ACCNO TO BTX-REC-ACCNO.                         ZBNKSTO1
+033200     MOVE WS-TIMESTAMP TO BTX-REC-TIMESTAMP.                      ZBNKSTO1
+033300     MULTIPLY WS-SLOT-AMOUNT BY -1 GIVING BTX-REC-AMOUNT.         ZBNKSTO1
+033400     MOVE SPACES TO TXN-DATA.                                     ZBNKSTO1
+033500     STRING 'Standing order to a/c ' DELIMITED BY SIZE            ZBNKSTO1
+033600            WS-SLOT-TO-ACCNO DELIMITED BY SIZE                    ZBNKSTO1
+033700       INTO TXN-T1-OLD-DESC.                                      ZBNKSTO1
+033800     MOVE TXN-DATA-OLD TO BTX-REC-DATA-OLD.                       ZBNKSTO1
+033900     MOVE TXN-DATA-NEW TO BTX-REC-DATA-NEW.                       ZBNKSTO1
+034000     MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                     ZBNKSTO1
+034100     MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                      ZBNKSTO1
+034200     MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.             ZBNKSTO1
+034300     CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                       ZBNKSTO1
+034400                           WS-TWOS-COMP-INPUT                     ZBNKSTO1
+034450                           WS-TWOS-COMP-OUTPUT                    ZBNKSTO1
+034480                           WS-TWOS-COMP-FORMAT.                   ZBNKSTO1
+034600     MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF.            ZBNKSTO1
+034700     WRITE BTX-RECORD.                                            ZBNKSTO1
+034800     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKSTO1
+034900        MOVE 'Unable to write standing order FROM audit record'   ZBNKSTO1
+035000          TO WS-CONSOLE-MESSAGE                                   ZBNKSTO1
+035100        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKSTO1
+035200        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                     ZBNKSTO1
+035300        PERFORM DISPLAY-IO-STATUS                                 ZBNKSTO1
+035400        PERFORM ABORT-PROGRAM                                     ZBNKSTO1
+035500     END-IF.                                                      ZBNKSTO1
+035600                                                                  ZBNKSTO1
+035700     MOVE '1' TO WS-TIMESTAMP (26:1).                             ZBNKSTO1
+035800     MOVE WS-SLOT-TO-PID TO BTX-REC-PID.                          ZBNKSTO1
+035900     MOVE '1' TO BTX-REC-TYPE.                                    ZBNKSTO1
+036000     MOVE '2' TO BTX-REC-SUB-TYPE.                                ZBNKSTO1
+036100     MOVE WS-SLOT-TO-ACCNO TO BTX-REC-ACCNO.                      ZBNKSTO1
+036200     MOVE WS-TIMESTAMP TO BTX-REC-TIMESTAMP.                      ZBNKSTO1
+036300     MOVE WS-SLOT-AMOUNT TO BTX-REC-AMOUNT.                       ZBNKSTO1
+036400     MOVE SPACES TO TXN-DATA.                                     ZBNKSTO1
+036500     STRING 'Standing order from a/c ' DELIMITED BY SIZE          ZBNKSTO1
+036600            WS-SAVE-ACCNO DELIMITED BY SIZE                       ZBNKSTO1
+036700       INTO TXN-T1-OLD-DESC.                                      ZBNKSTO1
+036800     MOVE TXN-DATA-OLD TO BTX-REC-DATA-OLD.                       ZBNKSTO1
+036900     MOVE TXN-DATA-NEW TO BTX-REC-DATA-NEW.                       ZBNKSTO1
+037000     MOVE WS-TIMESTAMP TO WS-TWOS-COMP-INPUT.                     ZBNKSTO1
+037100     MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.                      ZBNKSTO1
+037200     MOVE LENGTH OF WS-TIMESTAMP TO WS-TWOS-COMP-LEN.             ZBNKSTO1
+037300     CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                       ZBNKSTO1
+037400                           WS-TWOS-COMP-INPUT                     ZBNKSTO1
+037450                           WS-TWOS-COMP-OUTPUT                    ZBNKSTO1
+037480                           WS-TWOS-COMP-FORMAT.                   ZBNKSTO1
+037600     MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF.            ZBNKSTO1
+037700     WRITE BTX-RECORD.                                            ZBNKSTO1
+037800     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKSTO1
+037900        MOVE 'Unable to write standing order TO audit record'     ZBNKSTO1
+038000          TO WS-CONSOLE-MESSAGE                                   ZBNKSTO1
+038100        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKSTO1
+038200        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                     ZBNKSTO1
+038300        PERFORM DISPLAY-IO-STATUS                                 ZBNKSTO1
+038400        PERFORM ABORT-PROGRAM                                     ZBNKSTO1
+038500     END-IF.                                                      ZBNKSTO1
+038600                                                                  ZBNKSTO1
+038700***************************************************************** ZBNKSTO1
+038800* Open the account and transaction files                        * ZBNKSTO1
+038900***************************************************************** ZBNKSTO1
+039000 OPEN-FILES.                                                      ZBNKSTO1
+039100     OPEN I-O BNKACC-FILE.                                        ZBNKSTO1
+039200     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKSTO1
+039300        MOVE 'BNKACC file open failure...'                        ZBNKSTO1
+039400          TO WS-CONSOLE-MESSAGE                                   ZBNKSTO1
+039500        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKSTO1
+039600        MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                     ZBNKSTO1
+039700        PERFORM DISPLAY-IO-STATUS                                 ZBNKSTO1
+039800        PERFORM ABORT-PROGRAM                                     ZBNKSTO1
+039900     END-IF.                                                      ZBNKSTO1
+040000     OPEN I-O BNKTXN-FILE.                                        ZBNKSTO1
+040100     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKSTO1
+040200        MOVE 'BNKTXN file open failure...'                        ZBNKSTO1
+040300          TO WS-CONSOLE-MESSAGE                                   ZBNKSTO1
+040400        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKSTO1
+040500        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                     ZBNKSTO1
+040600        PERFORM DISPLAY-IO-STATUS                                 ZBNKSTO1
+040700        PERFORM ABORT-PROGRAM                                     ZBNKSTO1
+040800     END-IF.                                                      ZBNKSTO1
+040900                                                                  ZBNKSTO1
+041000***************************************************************** ZBNKSTO1
+041100* Close the account and transaction files                       * ZBNKSTO1
+041200***************************************************************** ZBNKSTO1
+041300 CLOSE-FILES.                                                     ZBNKSTO1
+041400     CLOSE BNKACC-FILE.                                           ZBNKSTO1
+041500     CLOSE BNKTXN-FILE.                                           ZBNKSTO1
+041600                                                                  ZBNKSTO1
+041700***************************************************************** ZBNKSTO1
+041800* Display the file status bytes. This routine will display as   * ZBNKSTO1
+041900* two digits if the full two byte file status is numeric. If    * ZBNKSTO1
+042000* second byte is non-numeric then it will be treated as a       * ZBNKSTO1
+042100* binary number.                                                * ZBNKSTO1
+042200***************************************************************** ZBNKSTO1
+042300 DISPLAY-IO-STATUS.                                               ZBNKSTO1
+042400     IF WS-IO-STATUS NUMERIC                                      ZBNKSTO1
+042500        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKSTO1
+042600        STRING 'File status -' DELIMITED BY SIZE                  ZBNKSTO1
+042700               WS-IO-STATUS DELIMITED BY SIZE                     ZBNKSTO1
+042800          INTO WS-CONSOLE-MESSAGE                                 ZBNKSTO1
+042900        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKSTO1
+043000     ELSE                                                         ZBNKSTO1
+043100        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     ZBNKSTO1
+043200        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    ZBNKSTO1
+043300        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKSTO1
+043400        STRING 'File status -' DELIMITED BY SIZE                  ZBNKSTO1
+043500               WS-IO-STAT1 DELIMITED BY SIZE                      ZBNKSTO1
+043600               '/' DELIMITED BY SIZE                              ZBNKSTO1
+043700               WS-TWO-BYTES DELIMITED BY SIZE                     ZBNKSTO1
+043800          INTO WS-CONSOLE-MESSAGE                                 ZBNKSTO1
+043900        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKSTO1
+044000     END-IF.                                                      ZBNKSTO1
+044100                                                                  ZBNKSTO1
+044200***************************************************************** ZBNKSTO1
+044300* 'ABORT' the program.                                          * ZBNKSTO1
+044400* Post a message to the console and issue a STOP RUN            * ZBNKSTO1
+044500***************************************************************** ZBNKSTO1
+044600 ABORT-PROGRAM.                                                   ZBNKSTO1
+044700     IF WS-CONSOLE-MESSAGE NOT = SPACES                           ZBNKSTO1
+044800        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKSTO1
+044900     END-IF.                                                      ZBNKSTO1
+045000     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        ZBNKSTO1
+045100     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKSTO1
+045200     MOVE 16 TO RETURN-CODE.                                      ZBNKSTO1
+045300     STOP RUN.                                                    ZBNKSTO1
+045400                                                                  ZBNKSTO1
+045500***************************************************************** ZBNKSTO1
+045600* Display CONSOLE messages...                                   * ZBNKSTO1
+045700***************************************************************** ZBNKSTO1
+045800 DISPLAY-CONSOLE-MESSAGE.                                         ZBNKSTO1
+045900     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               ZBNKSTO1
+046000       UPON CONSOLE.                                              ZBNKSTO1
+046100     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       ZBNKSTO1
+046200                                                                  ZBNKSTO1
+046300 COPY CTIMERP.                                                    ZBNKSTO1
+046400                                                                  ZBNKSTO1
+046500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ZBNKSTO1

@@ -12,80 +12,252 @@
 001200***************************************************************** STRAC00P
 001300* Program:     STRAC00P.CBL (CICS Version)                      * STRAC00P
 001400* Layer:       Screen handling                                  * STRAC00P
-001500* Function:    Display activity on system log                   * STRAC00P
-001600***************************************************************** STRAC00P
-001700                                                                  STRAC00P
-001800 IDENTIFICATION DIVISION.                                         STRAC00P
-001900 PROGRAM-ID.                                                      STRAC00P
-002000     STRAC00P.                                                    STRAC00P
-002100 DATE-WRITTEN.                                                    STRAC00P
-002200     September 2002.                                              STRAC00P
-002300 DATE-COMPILED.                                                   STRAC00P
-002400     Today.                                                       STRAC00P
-002500                                                                  STRAC00P
-002600 ENVIRONMENT DIVISION.                                            STRAC00P
-002700                                                                  STRAC00P
-002800 DATA DIVISION.                                                   STRAC00P
-002900 WORKING-STORAGE SECTION.                                         STRAC00P
-003000 01  WS-MISC-STORAGE.                                             STRAC00P
-003100   05  WS-PROGRAM-ID                         PIC X(8)             STRAC00P
-003200       VALUE 'STRAC00P'.                                          STRAC00P
-003300   05  WS-TRAN-ID                            PIC X(4).            STRAC00P
-003400   05  WS-WTO-DATA.                                               STRAC00P
-003500     10  FILLER                              PIC X(7)             STRAC00P
-003600         VALUE 'Termid:'.                                         STRAC00P
-003700     10  WS-WTO-TERM                         PIC X(4).            STRAC00P
-003800     10  FILLER                              PIC X(9)             STRAC00P
-003900         VALUE ', Tranid:'.                                       STRAC00P
-004000     10  WS-WTO-TRAN                         PIC X(4).            STRAC00P
-004100     10  FILLER                              PIC X(10)            STRAC00P
-004200         VALUE ', Program:'.                                      STRAC00P
-004300     10  WS-WTO-PROG                         PIC X(8).            STRAC00P
-004400                                                                  STRAC00P
-004500 COPY DFHAID.                                                     STRAC00P
-004600                                                                  STRAC00P
-004700 COPY DFHBMSCA.                                                   STRAC00P
-004800                                                                  STRAC00P
-004900 COPY CABENDD.                                                    STRAC00P
-005000                                                                  STRAC00P
-005100 LINKAGE SECTION.                                                 STRAC00P
-005200 01  DFHCOMMAREA.                                                 STRAC00P
-005300   05  LK-CALLING-RTN                        PIC X(8).            STRAC00P
+001500* Function:    Log and display activity on system log.  Runs    * STRAC00P
+001600*              two ways: started asynchronously, with no        * STRAC00P
+001700*              terminal, by CTRACE (EIBTRMID is spaces) to log  * STRAC00P
+001800*              one activity entry and return; or run at a       * STRAC00P
+001900*              terminal to search/browse the entries already    * STRAC00P
+002000*              logged, filtered by terminal id, transaction id  * STRAC00P
+002100*              and date range, paging with PF7/PF8.             * STRAC00P
+002200***************************************************************** STRAC00P
+002300                                                                  STRAC00P
+002400 IDENTIFICATION DIVISION.                                         STRAC00P
+002500 PROGRAM-ID.                                                      STRAC00P
+002600     STRAC00P.                                                    STRAC00P
+002700 DATE-WRITTEN.                                                    STRAC00P
+002800     September 2002.                                              STRAC00P
+002900 DATE-COMPILED.                                                   STRAC00P
+003000     Today.                                                       STRAC00P
+003100                                                                  STRAC00P
+003200 ENVIRONMENT DIVISION.                                            STRAC00P
+003300                                                                  STRAC00P
+003400 DATA DIVISION.                                                   STRAC00P
+003500 WORKING-STORAGE SECTION.                                         STRAC00P
+003600 01  WS-MISC-STORAGE.                                             STRAC00P
+003700   05  WS-PROGRAM-ID                         PIC X(8)             STRAC00P
+003800           VALUE 'STRAC00P'.                                      STRAC00P
+003900   05  WS-TRAN-ID                            PIC X(4).            STRAC00P
+004000   05  WS-RESP                               PIC S9(8) COMP.      STRAC00P
+004100   05  WS-RETRIEVE-LEN                       PIC S9(4) COMP       STRAC00P
+004200           VALUE +8.                                              STRAC00P
+004300   05  WS-CALLING-RTN                        PIC X(8).            STRAC00P
+004400   05  WS-WTO-DATA.                                               STRAC00P
+004500     10  FILLER                              PIC X(7)             STRAC00P
+004600             VALUE 'Termid:'.                                     STRAC00P
+004700     10  WS-WTO-TERM                         PIC X(4).            STRAC00P
+004800     10  FILLER                              PIC X(9)             STRAC00P
+004900             VALUE ', Tranid:'.                                   STRAC00P
+005000     10  WS-WTO-TRAN                         PIC X(4).            STRAC00P
+005100     10  FILLER                              PIC X(10)            STRAC00P
+005200             VALUE ', Program:'.                                  STRAC00P
+005300     10  WS-WTO-PROG                         PIC X(8).            STRAC00P
 005400                                                                  STRAC00P
-005500 PROCEDURE DIVISION.                                              STRAC00P
-005600***************************************************************** STRAC00P
-005700* Store our transaction-id in msg                               * STRAC00P
-005800***************************************************************** STRAC00P
-005900     MOVE EIBTRNID TO WS-WTO-TRAN.                                STRAC00P
-006000                                                                  STRAC00P
-006100***************************************************************** STRAC00P
-006200* Store our terminal id in msg                                  * STRAC00P
-006300***************************************************************** STRAC00P
-006400     MOVE EIBTRMID TO WS-WTO-TERM                                 STRAC00P
+005500 COPY CTSTAMPD.                                                   STRAC00P
+005600                                                                  STRAC00P
+005700 01  WS-COMMAREA.                                                 STRAC00P
+005800 COPY CBANKD17.                                                   STRAC00P
+005900                                                                  STRAC00P
+006000 COPY DFHAID.                                                     STRAC00P
+006100                                                                  STRAC00P
+006200 COPY DFHBMSCA.                                                   STRAC00P
+006300                                                                  STRAC00P
+006400 COPY CABENDD.                                                    STRAC00P
 006500                                                                  STRAC00P
-006600***************************************************************** STRAC00P
-006700* Store any passed data in msg                                  * STRAC00P
-006800***************************************************************** STRAC00P
-006900     IF EIBCALEN IS EQUAL TO 0                                    STRAC00P
-007000        MOVE 'Unknown' TO WS-WTO-PROG                             STRAC00P
-007100     ELSE                                                         STRAC00P
-007200        MOVE LK-CALLING-RTN(1:EIBCALEN) TO WS-WTO-PROG            STRAC00P
-007300     END-IF.                                                      STRAC00P
-007400                                                                  STRAC00P
-007500***************************************************************** STRAC00P
-007600* Display the msg                                               * STRAC00P
-007700***************************************************************** STRAC00P
-007800     EXEC CICS WRITE                                              STRAC00P
-007900               OPERATOR                                           STRAC00P
-008000               TEXT(WS-WTO-DATA)                                  STRAC00P
-008100               TEXTLENGTH(LENGTH OF WS-WTO-DATA)                  STRAC00P
-008200     END-EXEC.                                                    STRAC00P
-008300                                                                  STRAC00P
-008400***************************************************************** STRAC00P
-008500* Now we have to have finished and can return to our invoker.   * STRAC00P
-008600***************************************************************** STRAC00P
-008700     EXEC CICS                                                    STRAC00P
-008800          RETURN                                                  STRAC00P
-008900     END-EXEC.                                                    STRAC00P
-009000     GOBACK.                                                      STRAC00P
+006600 LINKAGE SECTION.                                                 STRAC00P
+006700 01  DFHCOMMAREA.                                                 STRAC00P
+006800   05  LK-FILTER-TERM                       PIC X(4).             STRAC00P
+006900   05  LK-FILTER-TRAN                       PIC X(4).             STRAC00P
+007000   05  LK-FILTER-DATE-FROM                  PIC X(8).             STRAC00P
+007100   05  LK-FILTER-DATE-TO                    PIC X(8).             STRAC00P
+007200   05  LK-PAGE-ANCHOR-LOW                   PIC X(26).            STRAC00P
+007300   05  LK-PAGE-ANCHOR-HIGH                  PIC X(26).            STRAC00P
+007400   05  LK-PAGING-STATUS                     PIC X(1).             STRAC00P
+007500     88  LK-PAGING-OFF                      VALUE SPACE.          STRAC00P
+007600     88  LK-PAGING-FIRST                    VALUE '1'.            STRAC00P
+007700     88  LK-PAGING-MIDDLE                   VALUE '2'.            STRAC00P
+007800     88  LK-PAGING-LAST                     VALUE '3'.            STRAC00P
+007900                                                                  STRAC00P
+008000 PROCEDURE DIVISION.                                              STRAC00P
+008100***************************************************************** STRAC00P
+008200* Started with no terminal by CTRACE - retrieve the calling     * STRAC00P
+008300* program name passed on the START, log it to the console and   * STRAC00P
+008400* persist it to the trace log file, then return (no screen).    * STRAC00P
+008500***************************************************************** STRAC00P
+008600     IF EIBTRMID IS EQUAL TO SPACES                               STRAC00P
+008700       PERFORM RETRIEVE-AND-LOG THRU                              STRAC00P
+008800         RETRIEVE-AND-LOG-EXIT                                    STRAC00P
+008900       GOBACK                                                     STRAC00P
+009000     END-IF.                                                      STRAC00P
 009100                                                                  STRAC00P
+009200***************************************************************** STRAC00P
+009300* Otherwise we are running at a terminal - search/browse the    * STRAC00P
+009400* trace log interactively                                       * STRAC00P
+009500***************************************************************** STRAC00P
+009600     MOVE EIBTRNID TO WS-TRAN-ID.                                 STRAC00P
+009700     IF EIBCALEN IS EQUAL TO 0                                    STRAC00P
+009800       MOVE SPACES TO LK-FILTER-TERM                              STRAC00P
+009900       MOVE SPACES TO LK-FILTER-TRAN                              STRAC00P
+010000       MOVE SPACES TO LK-FILTER-DATE-FROM                         STRAC00P
+010100       MOVE SPACES TO LK-FILTER-DATE-TO                           STRAC00P
+010200       SET LK-PAGING-OFF TO TRUE                                  STRAC00P
+010300       PERFORM BROWSE-AND-SEND THRU                               STRAC00P
+010400         BROWSE-AND-SEND-EXIT                                     STRAC00P
+010500       GO TO COMMON-RETURN                                        STRAC00P
+010600     END-IF.                                                      STRAC00P
+010700     EXEC CICS RECEIVE MAP('TRAC00A')                             STRAC00P
+010800                  MAPSET('MTRAC00')                               STRAC00P
+010900                  RESP(WS-RESP)                                   STRAC00P
+011000     END-EXEC.                                                    STRAC00P
+011100     EVALUATE TRUE                                                STRAC00P
+011200       WHEN EIBAID IS EQUAL TO DFHPF3                             STRAC00P
+011300         EXEC CICS RETURN END-EXEC                                STRAC00P
+011400         GOBACK                                                   STRAC00P
+011500       WHEN EIBAID IS EQUAL TO DFHPF7                             STRAC00P
+011600         IF LK-PAGING-OFF OR LK-PAGING-FIRST                      STRAC00P
+011700           MOVE 'Already at first page. Cannot page back.'        STRAC00P
+011800           TO ERRMSGO IN TRAC00AO                                 STRAC00P
+011900         ELSE                                                     STRAC00P
+012000           PERFORM APPLY-SCREEN-FILTERS THRU                      STRAC00P
+012100             APPLY-SCREEN-FILTERS-EXIT                            STRAC00P
+012200           SET CD17-START-LOW TO TRUE                             STRAC00P
+012300           PERFORM BROWSE-AND-SEND THRU                           STRAC00P
+012400             BROWSE-AND-SEND-EXIT                                 STRAC00P
+012500         END-IF                                                   STRAC00P
+012600       WHEN EIBAID IS EQUAL TO DFHPF8                             STRAC00P
+012700         IF LK-PAGING-OFF OR LK-PAGING-LAST                       STRAC00P
+012800           MOVE 'Already at last page. Cannot page forward.'      STRAC00P
+012900           TO ERRMSGO IN TRAC00AO                                 STRAC00P
+013000         ELSE                                                     STRAC00P
+013100           PERFORM APPLY-SCREEN-FILTERS THRU                      STRAC00P
+013200             APPLY-SCREEN-FILTERS-EXIT                            STRAC00P
+013300           SET CD17-START-HIGH TO TRUE                            STRAC00P
+013400           PERFORM BROWSE-AND-SEND THRU                           STRAC00P
+013500             BROWSE-AND-SEND-EXIT                                 STRAC00P
+013600         END-IF                                                   STRAC00P
+013700       WHEN OTHER                                                 STRAC00P
+013800         PERFORM APPLY-SCREEN-FILTERS THRU                        STRAC00P
+013900           APPLY-SCREEN-FILTERS-EXIT                              STRAC00P
+014000         SET LK-PAGING-OFF TO TRUE                                STRAC00P
+014100         SET CD17-START-EQUAL TO TRUE                             STRAC00P
+014200         PERFORM BROWSE-AND-SEND THRU                             STRAC00P
+014300           BROWSE-AND-SEND-EXIT                                   STRAC00P
+014400     END-EVALUATE.                                                STRAC00P
+014500                                                                  STRAC00P
+014600 COMMON-RETURN.                                                   STRAC00P
+014700     EXEC CICS RETURN TRANSID(EIBTRNID)                           STRAC00P
+014800                  COMMAREA(DFHCOMMAREA)                           STRAC00P
+014900                  LENGTH(LENGTH OF DFHCOMMAREA)                   STRAC00P
+015000     END-EXEC.                                                    STRAC00P
+015100     GOBACK.                                                      STRAC00P
+015200                                                                  STRAC00P
+015300***************************************************************** STRAC00P
+015400* Non-terminal path - build the trace message, write it to     *  STRAC00P
+015500* the console and persist it to the trace log file              * STRAC00P
+015600***************************************************************** STRAC00P
+015700 RETRIEVE-AND-LOG.                                                STRAC00P
+015800     MOVE EIBTRNID TO WS-WTO-TRAN.                                STRAC00P
+015900     MOVE EIBTRMID TO WS-WTO-TERM.                                STRAC00P
+016000     MOVE SPACES TO WS-CALLING-RTN.                               STRAC00P
+016100     EXEC CICS RETRIEVE INTO(WS-CALLING-RTN)                      STRAC00P
+016200                  LENGTH(WS-RETRIEVE-LEN)                         STRAC00P
+016300                  RESP(WS-RESP)                                   STRAC00P
+016400     END-EXEC.                                                    STRAC00P
+016500     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   STRAC00P
+016600       MOVE 'Unknown' TO WS-CALLING-RTN                           STRAC00P
+016700     END-IF.                                                      STRAC00P
+016800     MOVE WS-CALLING-RTN TO WS-WTO-PROG.                          STRAC00P
+016900     EXEC CICS WRITE                                              STRAC00P
+017000        OPERATOR                                                  STRAC00P
+017100        TEXT(WS-WTO-DATA)                                         STRAC00P
+017200        TEXTLENGTH(LENGTH OF WS-WTO-DATA)                         STRAC00P
+017300     END-EXEC.                                                    STRAC00P
+017400 COPY CTSTAMPP.                                                   STRAC00P
+017500     SET CD17I-WRITE TO TRUE.                                     STRAC00P
+017600     MOVE WS-TIMESTAMP TO CD17I-TIMESTAMP.                        STRAC00P
+017700     MOVE WS-WTO-TERM TO CD17I-TERM.                              STRAC00P
+017800     MOVE WS-WTO-TRAN TO CD17I-TRAN.                              STRAC00P
+017900     MOVE WS-WTO-PROG TO CD17I-PROG.                              STRAC00P
+018000 COPY CBANKX17.                                                   STRAC00P
+018100 RETRIEVE-AND-LOG-EXIT.                                           STRAC00P
+018200     EXIT.                                                        STRAC00P
+018300                                                                  STRAC00P
+018400***************************************************************** STRAC00P
+018500* Copy the entered filter fields off the screen into the       *  STRAC00P
+018600* commarea so they survive across the next pseudo-conversational  STRAC00P
+018700* turn                                                            STRAC00P
+018800***************************************************************** STRAC00P
+018900 APPLY-SCREEN-FILTERS.                                            STRAC00P
+019000     IF EIBAID IS EQUAL TO DFHENTER                               STRAC00P
+019100       MOVE TERMOI IN TRAC00AI TO LK-FILTER-TERM                  STRAC00P
+019200       MOVE TRANOI IN TRAC00AI TO LK-FILTER-TRAN                  STRAC00P
+019300       MOVE DATFOI IN TRAC00AI TO LK-FILTER-DATE-FROM             STRAC00P
+019400       MOVE DATTOI IN TRAC00AI TO LK-FILTER-DATE-TO               STRAC00P
+019500     END-IF.                                                      STRAC00P
+019600 APPLY-SCREEN-FILTERS-EXIT.                                       STRAC00P
+019700     EXIT.                                                        STRAC00P
+019800                                                                  STRAC00P
+019900***************************************************************** STRAC00P
+020000* Call DBANK17P to browse the trace log with the current        * STRAC00P
+020100* filters and paging direction, then build and send the screen  * STRAC00P
+020200***************************************************************** STRAC00P
+020300 BROWSE-AND-SEND.                                                 STRAC00P
+020400     MOVE SPACES TO CD17-DATA.                                    STRAC00P
+020500     SET CD17I-BROWSE-ACTIVE TO TRUE.                             STRAC00P
+020600     MOVE LK-FILTER-TERM TO CD17I-FILTER-TERM.                    STRAC00P
+020700     MOVE LK-FILTER-TRAN TO CD17I-FILTER-TRAN.                    STRAC00P
+020800     MOVE LK-FILTER-DATE-FROM TO CD17I-FILTER-DATE-FROM.          STRAC00P
+020900     MOVE LK-FILTER-DATE-TO TO CD17I-FILTER-DATE-TO.              STRAC00P
+021000     IF CD17-START-LOW                                            STRAC00P
+021100       MOVE LK-PAGE-ANCHOR-LOW TO CD17I-START-ID                  STRAC00P
+021200     ELSE                                                         STRAC00P
+021300       IF CD17-START-HIGH                                         STRAC00P
+021400         MOVE LK-PAGE-ANCHOR-HIGH TO CD17I-START-ID               STRAC00P
+021500       ELSE                                                       STRAC00P
+021600         MOVE LOW-VALUES TO CD17I-START-ID                        STRAC00P
+021700       END-IF                                                     STRAC00P
+021800     END-IF.                                                      STRAC00P
+021900 COPY CBANKX17.                                                   STRAC00P
+022000     MOVE LOW-VALUES TO TRAC00AO.                                 STRAC00P
+022100     MOVE WS-TRAN-ID TO TRANO IN TRAC00AO.                        STRAC00P
+022200     MOVE LK-FILTER-TERM TO TERMOO IN TRAC00AO.                   STRAC00P
+022300     MOVE LK-FILTER-TRAN TO TRANOO IN TRAC00AO.                   STRAC00P
+022400     MOVE LK-FILTER-DATE-FROM TO DATFOO IN TRAC00AO.              STRAC00P
+022500     MOVE LK-FILTER-DATE-TO TO DATTOO IN TRAC00AO.                STRAC00P
+022600     MOVE CD17O-TIMESTAMP (1) TO LIST1TSO IN TRAC00AO.            STRAC00P
+022700     MOVE CD17O-TERM (1) TO LIST1TMO IN TRAC00AO.                 STRAC00P
+022800     MOVE CD17O-TRAN (1) TO LIST1TNO IN TRAC00AO.                 STRAC00P
+022900     MOVE CD17O-PROG (1) TO LIST1PGO IN TRAC00AO.                 STRAC00P
+023000     MOVE CD17O-TIMESTAMP (2) TO LIST2TSO IN TRAC00AO.            STRAC00P
+023100     MOVE CD17O-TERM (2) TO LIST2TMO IN TRAC00AO.                 STRAC00P
+023200     MOVE CD17O-TRAN (2) TO LIST2TNO IN TRAC00AO.                 STRAC00P
+023300     MOVE CD17O-PROG (2) TO LIST2PGO IN TRAC00AO.                 STRAC00P
+023400     MOVE CD17O-TIMESTAMP (3) TO LIST3TSO IN TRAC00AO.            STRAC00P
+023500     MOVE CD17O-TERM (3) TO LIST3TMO IN TRAC00AO.                 STRAC00P
+023600     MOVE CD17O-TRAN (3) TO LIST3TNO IN TRAC00AO.                 STRAC00P
+023700     MOVE CD17O-PROG (3) TO LIST3PGO IN TRAC00AO.                 STRAC00P
+023800     MOVE CD17O-TIMESTAMP (4) TO LIST4TSO IN TRAC00AO.            STRAC00P
+023900     MOVE CD17O-TERM (4) TO LIST4TMO IN TRAC00AO.                 STRAC00P
+024000     MOVE CD17O-TRAN (4) TO LIST4TNO IN TRAC00AO.                 STRAC00P
+024100     MOVE CD17O-PROG (4) TO LIST4PGO IN TRAC00AO.                 STRAC00P
+024200     IF CD17-IS-DATA OR CD17-IS-MORE-DATA                         STRAC00P
+024300       MOVE CD17O-TIMESTAMP (1) TO LK-PAGE-ANCHOR-LOW             STRAC00P
+024400       MOVE CD17O-TIMESTAMP (4) TO LK-PAGE-ANCHOR-HIGH            STRAC00P
+024500       IF LK-PAGING-OFF                                           STRAC00P
+024600         SET LK-PAGING-FIRST TO TRUE                              STRAC00P
+024700       ELSE                                                       STRAC00P
+024800         IF CD17-IS-MORE-DATA                                     STRAC00P
+024900           SET LK-PAGING-MIDDLE TO TRUE                           STRAC00P
+025000         ELSE                                                     STRAC00P
+025100           SET LK-PAGING-LAST TO TRUE                             STRAC00P
+025200         END-IF                                                   STRAC00P
+025300       END-IF                                                     STRAC00P
+025400     END-IF.                                                      STRAC00P
+025500     EXEC CICS SEND MAP('TRAC00A')                                STRAC00P
+025600                  MAPSET('MTRAC00')                               STRAC00P
+025700                  ERASE                                           STRAC00P
+025800                  FREEKB                                          STRAC00P
+025900     END-EXEC.                                                    STRAC00P
+026000 BROWSE-AND-SEND-EXIT.                                            STRAC00P
+026100     EXIT.                                                        STRAC00P
+026200                                                                  STRAC00P
+026300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     STRAC00P

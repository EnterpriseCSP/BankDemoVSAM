@@ -60,6 +60,8 @@
 005800 COPY DFHBMSCA.                                                   SBANKZZP
 005900                                                                  SBANKZZP
 006000 COPY CABENDD.                                                    SBANKZZP
+006010 01  WS-TRACE-DATA.                                               SBANKZZP
+006020 COPY CBANKD16.                                                   SBANKZZP
 006100                                                                  SBANKZZP
 006200 LINKAGE SECTION.                                                 SBANKZZP
 006300 01  DFHCOMMAREA.                                                 SBANKZZP
@@ -569,6 +571,7 @@
 056700     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANKZZP
 056800     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANKZZP
 056900     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANKZZP
+056950     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   SBANKZZP
 057000     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SBANKZZP
 057100     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANKZZP
 057200     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANKZZP

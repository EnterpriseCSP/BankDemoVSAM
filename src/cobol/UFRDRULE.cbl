@@ -0,0 +1,77 @@
+000100******************************************************************UFRDRULE
+000200*                                                                 UFRDRULE
+000300*  Copyright (C) 2011-2026 Micro Focus. All Rights Reserved.      UFRDRULE
+000400*  This demonstration program is provided for use by users        UFRDRULE
+000500*  of Micro Focus products and may be used, modified and          UFRDRULE
+000600*  distributed as part of your application provided that          UFRDRULE
+000700*  you properly acknowledge the copyright of Micro Focus          UFRDRULE
+000800*  in this material.                                              UFRDRULE
+000900*                                                                 UFRDRULE
+001000******************************************************************UFRDRULE
+001100                                                                  UFRDRULE
+001200******************************************************************UFRDRULE
+001300* Program:     UFRDRULE.CBL                                       UFRDRULE
+001400* Function:    Evaluate a posted transaction against the fraud    UFRDRULE
+001500*              review rules and report whether it should be       UFRDRULE
+001600*              queued for review, and if so, which rule fired     UFRDRULE
+001700******************************************************************UFRDRULE
+001800                                                                  UFRDRULE
+001900  IDENTIFICATION DIVISION.                                        UFRDRULE
+002000  PROGRAM-ID.                                                     UFRDRULE
+002100      UFRDRULE.                                                   UFRDRULE
+002200  DATE-WRITTEN.                                                   UFRDRULE
+002300      August 2026.                                                UFRDRULE
+002400  DATE-COMPILED.                                                  UFRDRULE
+002500      Today.                                                      UFRDRULE
+002600                                                                  UFRDRULE
+002700  ENVIRONMENT DIVISION.                                           UFRDRULE
+002800                                                                  UFRDRULE
+002900  DATA DIVISION.                                                  UFRDRULE
+003000  WORKING-STORAGE SECTION.                                        UFRDRULE
+003100  01  WS-MISC-STORAGE.                                            UFRDRULE
+003200    05  WS-PROGRAM-ID                   PIC X(8)                  UFRDRULE
+003300        VALUE 'UFRDRULE'.                                         UFRDRULE
+003400                                                                  UFRDRULE
+003500* The large-amount threshold below is the amount at or above      UFRDRULE
+003600* which a single transaction is queued for review regardless      UFRDRULE
+003700* of any other rule                                               UFRDRULE
+003800  01  WS-LARGE-AMOUNT-THRESHOLD          PIC S9(7)V99 COMP-3      UFRDRULE
+003900      VALUE 10000.00.                                             UFRDRULE
+004000                                                                  UFRDRULE
+004100  LINKAGE SECTION.                                                UFRDRULE
+004200  01  LK-FRDRULE-WORK-AREA.                                       UFRDRULE
+004300  COPY CFRDRLED.                                                  UFRDRULE
+004400                                                                  UFRDRULE
+004500  PROCEDURE DIVISION USING LK-FRDRULE-WORK-AREA.                  UFRDRULE
+004600      PERFORM EVALUATE-RULES THRU EVALUATE-RULES-EXIT.            UFRDRULE
+004700      GOBACK.                                                     UFRDRULE
+004800                                                                  UFRDRULE
+004900******************************************************************UFRDRULE
+005000* Apply each rule in turn.  The overdraft rule is checked         UFRDRULE
+005100* first since it is the more specific condition; the large-       UFRDRULE
+005200* amount rule only applies if nothing has flagged the event       UFRDRULE
+005300* yet, so the reported rule code/description is always the        UFRDRULE
+005400* first (most specific) rule that matched                         UFRDRULE
+005500******************************************************************UFRDRULE
+005600  EVALUATE-RULES.                                                 UFRDRULE
+005700      SET FRR-NOT-FLAGGED TO TRUE.                                UFRDRULE
+005800      MOVE SPACES TO FRR-RULE-CODE.                               UFRDRULE
+005900      MOVE SPACES TO FRR-RULE-DESC.                               UFRDRULE
+006000      IF FRR-EVENT-OD-FEE-YES                                     UFRDRULE
+006100         SET FRR-IS-FLAGGED TO TRUE                               UFRDRULE
+006200         MOVE 'O' TO FRR-RULE-CODE                                UFRDRULE
+006300         MOVE 'Overdraft fee charged on this transaction'         UFRDRULE
+006400           TO FRR-RULE-DESC                                       UFRDRULE
+006500      END-IF.                                                     UFRDRULE
+006600      IF FRR-NOT-FLAGGED AND                                      UFRDRULE
+006700      FRR-EVENT-AMOUNT IS GREATER THAN OR EQUAL TO                UFRDRULE
+006800      WS-LARGE-AMOUNT-THRESHOLD                                   UFRDRULE
+006900         SET FRR-IS-FLAGGED TO TRUE                               UFRDRULE
+007000         MOVE 'L' TO FRR-RULE-CODE                                UFRDRULE
+007100         MOVE 'Transaction amount at or above review threshold'   UFRDRULE
+007200           TO FRR-RULE-DESC                                       UFRDRULE
+007300      END-IF.                                                     UFRDRULE
+007400  EVALUATE-RULES-EXIT.                                            UFRDRULE
+007500      EXIT.                                                       UFRDRULE
+007600                                                                  UFRDRULE
+007700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     UFRDRULE

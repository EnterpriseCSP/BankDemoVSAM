@@ -0,0 +1,476 @@
+000100***************************************************************** zbnkext2
+000200*                                                                 zbnkext2
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.     zbnkext2
+000400*   This demonstration program is provided for use by users       zbnkext2
+000500*   of Micro Focus products and may be used, modified and         zbnkext2
+000600*   distributed as part of your application provided that         zbnkext2
+000700*   you properly acknowledge the copyright of Micro Focus         zbnkext2
+000800*   in this material.                                             zbnkext2
+000900*                                                                 zbnkext2
+001000***************************************************************** zbnkext2
+001100                                                                  zbnkext2
+001200***************************************************************** zbnkext2
+001300* Program:     ZBNKEXT2.CBL                                       zbnkext2
+001400* Function:    Extract mailing-label data for statement inserts   zbnkext2
+001500***************************************************************** zbnkext2
+001600  IDENTIFICATION DIVISION.                                        zbnkext2
+001700  PROGRAM-ID.                                                     zbnkext2
+001800      ZBNKEXT2.                                                   zbnkext2
+001900  DATE-WRITTEN.                                                   zbnkext2
+002000      August 2026.                                                zbnkext2
+002100  DATE-COMPILED.                                                  zbnkext2
+002200      Today.                                                      zbnkext2
+002300  ENVIRONMENT DIVISION.                                           zbnkext2
+002400  INPUT-OUTPUT   SECTION.                                         zbnkext2
+002500    FILE-CONTROL.                                                 zbnkext2
+002600      SELECT EXTRACT-FILE                                         zbnkext2
+002700             ASSIGN       TO EXTRACT                              zbnkext2
+002800             ORGANIZATION IS SEQUENTIAL                           zbnkext2
+002900             ACCESS MODE  IS SEQUENTIAL                           zbnkext2
+003000             FILE STATUS  IS WS-EXTRACT-STATUS.                   zbnkext2
+003010      SELECT CHECKPOINT-FILE                                      zbnkext2
+003020             ASSIGN       TO CHKPOINT                             zbnkext2
+003030             ORGANIZATION IS SEQUENTIAL                           zbnkext2
+003040             ACCESS MODE  IS SEQUENTIAL                           zbnkext2
+003050             FILE STATUS  IS WS-CHECKPOINT-STATUS.                zbnkext2
+003100                                                                  zbnkext2
+003200  DATA DIVISION.                                                  zbnkext2
+003300  FILE SECTION.                                                   zbnkext2
+003400  FD  EXTRACT-FILE.                                               zbnkext2
+003500  01  EXTRACT-REC.                                                zbnkext2
+003600  COPY CBANKXT2.                                                  zbnkext2
+003610                                                                  zbnkext2
+003620  FD  CHECKPOINT-FILE.                                            zbnkext2
+003630  COPY CBANKCKP.                                                  zbnkext2
+003700                                                                  zbnkext2
+003800  WORKING-STORAGE SECTION.                                        zbnkext2
+003900  COPY CTIMERD.                                                   zbnkext2
+004000                                                                  zbnkext2
+004100  01  WS-MISC-STORAGE.                                            zbnkext2
+004200    05  WS-PROGRAM-ID                         PIC X(8)            zbnkext2
+004300        VALUE 'ZBNKEXT2'.                                         zbnkext2
+004400    05  WS-EXTRACT-STATUS.                                        zbnkext2
+004500      10  WS-EXTRACT-STAT1                    PIC X(1).           zbnkext2
+004600      10  WS-EXTRACT-STAT2                    PIC X(1).           zbnkext2
+004700                                                                  zbnkext2
+004800    05  WS-IO-STATUS.                                             zbnkext2
+004900      10  WS-IO-STAT1                         PIC X(1).           zbnkext2
+005000      10  WS-IO-STAT2                         PIC X(1).           zbnkext2
+005100                                                                  zbnkext2
+005200    05  WS-TWO-BYTES.                                             zbnkext2
+005300      10  WS-TWO-BYTES-LEFT                   PIC X(1).           zbnkext2
+005400      10  WS-TWO-BYTES-RIGHT                  PIC X(1).           zbnkext2
+005500    05 WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 zbnkext2
+005600                                              PIC 9(1) COMP.      zbnkext2
+005700                                                                  zbnkext2
+005800    05  WS-RECORD-COUNTER1                    PIC 9(5)            zbnkext2
+005900        VALUE ZERO.                                               zbnkext2
+006000    05  WS-RECORD-COUNTER2                    PIC 9(5)            zbnkext2
+006100        VALUE ZERO.                                               zbnkext2
+006200                                                                  zbnkext2
+006300    05  WS-LAST-PID                           PIC X(5)            zbnkext2
+006400        VALUE LOW-VALUES.                                         zbnkext2
+006410                                                                  zbnkext2
+006420    05  WS-CHECKPOINT-STATUS.                                     zbnkext2
+006430      10  WS-CHECKPOINT-STAT1               PIC X(1).             zbnkext2
+006440      10  WS-CHECKPOINT-STAT2               PIC X(1).             zbnkext2
+006450                                                                  zbnkext2
+006460    05  WS-CHECKPOINT-INTERVAL              PIC 9(5)              zbnkext2
+006470        VALUE 1000.                                               zbnkext2
+006480    05  WS-RESTART-COUNT                    PIC 9(5)              zbnkext2
+006490        VALUE ZERO.                                               zbnkext2
+006500    05  WS-CHECKPOINT-QUOTIENT              PIC 9(5).             zbnkext2
+006510    05  WS-CHECKPOINT-REMAINDER             PIC 9(5).             zbnkext2
+006520                                                                  zbnkext2
+006600  01  WS-CONSOLE-MESSAGE                      PIC X(60).          zbnkext2
+006700                                                                  zbnkext2
+006800  01  WS-EXEC-PARM.                                               zbnkext2
+006900    05  WS-EXEC-PARM-LL                       PIC S9(4) COMP.     zbnkext2
+007000    05  WS-EXEC-PARM-DATA                     PIC X(12).          zbnkext2
+007100                                                                  zbnkext2
+007200  01  WS-PARM-PTR                             POINTER.            zbnkext2
+007300  01  WS-PARM-PTR-NUM REDEFINES WS-PARM-PTR   PIC X(4) COMP-5.    zbnkext2
+007400                                                                  zbnkext2
+007500  01  WS-COMMAREA.                                                zbnkext2
+007600  COPY CIOFUNCS.                                                  zbnkext2
+007700  COPY CBANKD51.                                                  zbnkext2
+007800                                                                  zbnkext2
+007900  COPY CABENDD.                                                   zbnkext2
+008000                                                                  zbnkext2
+008100  LINKAGE SECTION.                                                zbnkext2
+008200  01  LK-EXEC-PARM.                                               zbnkext2
+008300    05  LK-EXEC-PARM-LL                       PIC S9(4) COMP.     zbnkext2
+008400    05  LK-EXEC-PARM-DATA                     PIC X(32).          zbnkext2
+008500                                                                  zbnkext2
+008600  PROCEDURE DIVISION USING LK-EXEC-PARM.                          zbnkext2
+008700***************************************************************** zbnkext2
+008800* Perform RUN-TIME to initialise time and display start time      zbnkext2
+008900***************************************************************** zbnkext2
+009000      PERFORM RUN-TIME.                                           zbnkext2
+009100                                                                  zbnkext2
+009200***************************************************************** zbnkext2
+009300* EXEC-CARD processing - accept a customer PID filter or default  zbnkext2
+009400* to ALL customers.                                               zbnkext2
+009500***************************************************************** zbnkext2
+009600      MOVE ZEROES TO WS-EXEC-PARM-LL.                             zbnkext2
+009700      MOVE SPACES TO WS-EXEC-PARM-DATA.                           zbnkext2
+009800                                                                  zbnkext2
+009900      SET WS-PARM-PTR TO ADDRESS OF LK-EXEC-PARM.                 zbnkext2
+010000      IF WS-PARM-PTR-NUM IS NOT EQUAL TO ZEROS                    zbnkext2
+010100         MOVE LK-EXEC-PARM-LL TO WS-EXEC-PARM-LL                  zbnkext2
+010200         IF WS-EXEC-PARM-LL IS GREATER THAN                       zbnkext2
+010300              LENGTH OF WS-EXEC-PARM-DATA                         zbnkext2
+010400            MOVE LENGTH OF WS-EXEC-PARM-DATA TO WS-EXEC-PARM-LL   zbnkext2
+010500         END-IF                                                   zbnkext2
+010600         IF WS-EXEC-PARM-LL IS GREATER THAN ZERO                  zbnkext2
+010700            MOVE LK-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)            zbnkext2
+010800              TO WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)            zbnkext2
+010900         END-IF                                                   zbnkext2
+011000      END-IF.                                                     zbnkext2
+011100                                                                  zbnkext2
+011200      IF WS-EXEC-PARM-LL IS EQUAL TO ZERO                         zbnkext2
+011300         MOVE 'No exec card parm present'                         zbnkext2
+011400           TO WS-CONSOLE-MESSAGE                                  zbnkext2
+011500         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+011600         MOVE '  Selecting all customers'                         zbnkext2
+011700           TO WS-CONSOLE-MESSAGE                                  zbnkext2
+011800         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+011900         MOVE 3 TO WS-EXEC-PARM-LL                                zbnkext2
+012000         MOVE 'ALL' TO WS-EXEC-PARM-DATA                          zbnkext2
+012100      ELSE                                                        zbnkext2
+012200        MOVE SPACES TO WS-CONSOLE-MESSAGE                         zbnkext2
+012300        STRING 'Exec parm is "' DELIMITED BY SIZE                 zbnkext2
+012400               WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)              zbnkext2
+012500                 DELIMITED BY SIZE                                zbnkext2
+012600               '"' DELIMITED BY SIZE                              zbnkext2
+012700          INTO WS-CONSOLE-MESSAGE                                 zbnkext2
+012800        PERFORM DISPLAY-CONSOLE-MESSAGE                           zbnkext2
+012900      END-IF.                                                     zbnkext2
+013000      INSPECT WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)               zbnkext2
+013100        CONVERTING 'abcdefghijklmnopqrstuvwxyz'                   zbnkext2
+013200                TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.                  zbnkext2
+013300                                                                  zbnkext2
+013350***************************************************************** zbnkext2
+013360* Find out whether an earlier run of this job was interrupted     zbnkext2
+013370* before completion, so we can resume instead of starting over.   zbnkext2
+013380***************************************************************** zbnkext2
+013390      PERFORM CHECKPOINT-READ.                                    zbnkext2
+013400***************************************************************** zbnkext2
+013500* Open our output file                                            zbnkext2
+013600***************************************************************** zbnkext2
+013700      PERFORM EXTRACT-OPEN.                                       zbnkext2
+013800                                                                  zbnkext2
+013900***************************************************************** zbnkext2
+014000* Walk the customer/account details, and for every customer with  zbnkext2
+014100* at least one account due a paper statement this cycle, write onezbnkext2
+014200* mailing-label record.                                           zbnkext2
+014300***************************************************************** zbnkext2
+014400      PERFORM SOURCE1-OPEN.                                       zbnkext2
+014410      IF WS-RESTART-COUNT IS GREATER THAN ZERO                    zbnkext2
+014420         PERFORM SKIP-TO-CHECKPOINT                               zbnkext2
+014430      END-IF.                                                     zbnkext2
+014500      PERFORM UNTIL IO-REQUEST-STATUS-EOF                         zbnkext2
+014600        IF NOT IO-REQUEST-STATUS-EOF                              zbnkext2
+014700           PERFORM SOURCE1-READ                                   zbnkext2
+014800           IF IO-REQUEST-STATUS-OK                                zbnkext2
+014900              ADD 1 TO WS-RECORD-COUNTER1                         zbnkext2
+015000              IF WS-RECORD-COUNTER1 IS LESS THAN 6                zbnkext2
+015100                 MOVE WS-COMMAREA TO WS-CONSOLE-MESSAGE           zbnkext2
+015200                 PERFORM DISPLAY-CONSOLE-MESSAGE                  zbnkext2
+015300              ELSE                                                zbnkext2
+015400                 IF WS-RECORD-COUNTER1 IS EQUAL TO 6              zbnkext2
+015500                    MOVE 'Suppressing record display...'          zbnkext2
+015600                       TO WS-CONSOLE-MESSAGE                      zbnkext2
+015700                    PERFORM DISPLAY-CONSOLE-MESSAGE               zbnkext2
+015800                 END-IF                                           zbnkext2
+015900              END-IF                                              zbnkext2
+016000                                                                  zbnkext2
+016100              IF CD51O-PID IS NOT EQUAL TO WS-LAST-PID            zbnkext2
+016200                 AND NOT CD51-STMT-CYCLE-NONE                     zbnkext2
+016300                 MOVE SPACES TO EXTRACT-REC                       zbnkext2
+016400                 MOVE CD51O-NAME TO BANKXT02-NAME                 zbnkext2
+016500                 MOVE CD51O-ADDR1 TO BANKXT02-ADDR1               zbnkext2
+016600                 MOVE CD51O-ADDR2 TO BANKXT02-ADDR2               zbnkext2
+016700                 MOVE CD51O-POST-CODE TO BANKXT02-ZIP             zbnkext2
+016800                 MOVE CD51O-PID TO BANKXT02-PID                   zbnkext2
+016900                 PERFORM EXTRACT-PUT                              zbnkext2
+017000                 ADD 1 TO WS-RECORD-COUNTER2                      zbnkext2
+017100                 MOVE CD51O-PID TO WS-LAST-PID                    zbnkext2
+017200              END-IF                                              zbnkext2
+017210              PERFORM CHECKPOINT-WRITE-IF-DUE                     zbnkext2
+017300           END-IF                                                 zbnkext2
+017400        END-IF                                                    zbnkext2
+017500      END-PERFORM.                                                zbnkext2
+017600      PERFORM SOURCE1-CLOSE.                                      zbnkext2
+017610      PERFORM CHECKPOINT-CLEAR.                                   zbnkext2
+017700                                                                  zbnkext2
+017800***************************************************************** zbnkext2
+017900* Close our output file                                           zbnkext2
+018000***************************************************************** zbnkext2
+018100      PERFORM EXTRACT-CLOSE.                                      zbnkext2
+018200                                                                  zbnkext2
+018300***************************************************************** zbnkext2
+018400* Display messages to show what we created                        zbnkext2
+018500***************************************************************** zbnkext2
+018600      MOVE 'Mailing-label data has been extracted'                zbnkext2
+018700        TO WS-CONSOLE-MESSAGE.                                    zbnkext2
+018800      PERFORM DISPLAY-CONSOLE-MESSAGE.                            zbnkext2
+018900      MOVE SPACES TO WS-CONSOLE-MESSAGE.                          zbnkext2
+019000      STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE                 zbnkext2
+019100             ' customer/account records read'                     zbnkext2
+019200               DELIMITED BY SIZE                                  zbnkext2
+019300        INTO WS-CONSOLE-MESSAGE.                                  zbnkext2
+019400      PERFORM DISPLAY-CONSOLE-MESSAGE.                            zbnkext2
+019500      MOVE SPACES TO WS-CONSOLE-MESSAGE.                          zbnkext2
+019600      STRING WS-RECORD-COUNTER2 DELIMITED BY SIZE                 zbnkext2
+019700             ' mailing labels extracted'                          zbnkext2
+019800               DELIMITED BY SIZE                                  zbnkext2
+019900        INTO WS-CONSOLE-MESSAGE.                                  zbnkext2
+020000      PERFORM DISPLAY-CONSOLE-MESSAGE.                            zbnkext2
+020100      MOVE 'End Of Job'                                           zbnkext2
+020200        TO WS-CONSOLE-MESSAGE.                                    zbnkext2
+020300      PERFORM DISPLAY-CONSOLE-MESSAGE.                            zbnkext2
+020400                                                                  zbnkext2
+020500***************************************************************** zbnkext2
+020600* Perform RUN-TIME to calculate run time and display end time     zbnkext2
+020700***************************************************************** zbnkext2
+020800      PERFORM RUN-TIME.                                           zbnkext2
+020900                                                                  zbnkext2
+021000      MOVE 0 TO RETURN-CODE.                                      zbnkext2
+021100                                                                  zbnkext2
+021200      GOBACK.                                                     zbnkext2
+021300                                                                  zbnkext2
+021400***************************************************************** zbnkext2
+021500* Open the customer/account source, via DBANK51P                  zbnkext2
+021600***************************************************************** zbnkext2
+021700  SOURCE1-OPEN.                                                   zbnkext2
+021800      MOVE SPACES TO WS-COMMAREA.                                 zbnkext2
+021900      MOVE WS-EXEC-PARM-DATA TO CD51I-PID.                        zbnkext2
+022000      SET IO-REQUEST-FUNCTION-OPEN TO TRUE.                       zbnkext2
+022100      CALL 'DBANK51P' USING WS-COMMAREA.                          zbnkext2
+022200      IF IO-REQUEST-STATUS-OK                                     zbnkext2
+022300         MOVE 'SOURCE1 (Customer/account) file opened OK'         zbnkext2
+022400           TO WS-CONSOLE-MESSAGE                                  zbnkext2
+022500         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+022600      ELSE                                                        zbnkext2
+022700         MOVE 'SOURCE1 (Customer/account) open failure...'        zbnkext2
+022800           TO WS-CONSOLE-MESSAGE                                  zbnkext2
+022900         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+023000         PERFORM ABORT-PROGRAM                                    zbnkext2
+023100         END-IF.                                                  zbnkext2
+023200                                                                  zbnkext2
+023300***************************************************************** zbnkext2
+023400* Read a record from the source                                   zbnkext2
+023500***************************************************************** zbnkext2
+023600  SOURCE1-READ.                                                   zbnkext2
+023700      MOVE SPACES TO WS-COMMAREA.                                 zbnkext2
+023800      MOVE WS-EXEC-PARM-DATA TO CD51I-PID.                        zbnkext2
+023900      SET IO-REQUEST-FUNCTION-READ TO TRUE.                       zbnkext2
+024000      CALL 'DBANK51P' USING WS-COMMAREA.                          zbnkext2
+024100      IF IO-REQUEST-STATUS-ERROR                                  zbnkext2
+024200         MOVE 'SOURCE1 (Customer/account) Error reading...'       zbnkext2
+024300           TO WS-CONSOLE-MESSAGE                                  zbnkext2
+024400          PERFORM DISPLAY-CONSOLE-MESSAGE                         zbnkext2
+024500          PERFORM ABORT-PROGRAM                                   zbnkext2
+024600      END-IF.                                                     zbnkext2
+024700                                                                  zbnkext2
+024800***************************************************************** zbnkext2
+024900* Close the source                                                zbnkext2
+025000***************************************************************** zbnkext2
+025100  SOURCE1-CLOSE.                                                  zbnkext2
+025200      MOVE SPACES TO WS-COMMAREA.                                 zbnkext2
+025300      MOVE WS-EXEC-PARM-DATA TO CD51I-PID.                        zbnkext2
+025400      SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.                      zbnkext2
+025500      CALL 'DBANK51P' USING WS-COMMAREA.                          zbnkext2
+025600      IF IO-REQUEST-STATUS-ERROR                                  zbnkext2
+025700         MOVE 'SOURCE1 (Customer/account) Error closing...'       zbnkext2
+025800           TO WS-CONSOLE-MESSAGE                                  zbnkext2
+025900          PERFORM DISPLAY-CONSOLE-MESSAGE                         zbnkext2
+026000          PERFORM ABORT-PROGRAM                                   zbnkext2
+026100      END-IF.                                                     zbnkext2
+026200                                                                  zbnkext2
+026300***************************************************************** zbnkext2
+026400* Open the sequential extract file as output                      zbnkext2
+026500***************************************************************** zbnkext2
+026600  EXTRACT-OPEN.                                                   zbnkext2
+026610      IF WS-RESTART-COUNT IS GREATER THAN ZERO                    zbnkext2
+026620         OPEN EXTEND EXTRACT-FILE                                 zbnkext2
+026630      ELSE                                                        zbnkext2
+026640         OPEN OUTPUT EXTRACT-FILE                                 zbnkext2
+026650      END-IF.                                                     zbnkext2
+026800      IF WS-EXTRACT-STATUS = '00'                                 zbnkext2
+026900         MOVE 'EXTRACT file opened OK'                            zbnkext2
+027000           TO WS-CONSOLE-MESSAGE                                  zbnkext2
+027100         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+027200      ELSE                                                        zbnkext2
+027300         MOVE 'EXTRACT file open failure...'                      zbnkext2
+027400           TO WS-CONSOLE-MESSAGE                                  zbnkext2
+027500         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+027600         MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                   zbnkext2
+027700         PERFORM DISPLAY-IO-STATUS                                zbnkext2
+027800         PERFORM ABORT-PROGRAM                                    zbnkext2
+027900         END-IF.                                                  zbnkext2
+028000                                                                  zbnkext2
+028100***************************************************************** zbnkext2
+028200* Write a record to the sequential file                           zbnkext2
+028300***************************************************************** zbnkext2
+028400  EXTRACT-PUT.                                                    zbnkext2
+028500      WRITE EXTRACT-REC.                                          zbnkext2
+028600      IF WS-EXTRACT-STATUS NOT = '00'                             zbnkext2
+028700         MOVE 'EXTRACT Error Writing file ...'                    zbnkext2
+028800           TO WS-CONSOLE-MESSAGE                                  zbnkext2
+028900         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+029000         MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                   zbnkext2
+029100         PERFORM DISPLAY-IO-STATUS                                zbnkext2
+029200         PERFORM ABORT-PROGRAM                                    zbnkext2
+029300      END-IF.                                                     zbnkext2
+029400                                                                  zbnkext2
+029500***************************************************************** zbnkext2
+029600* Close the sequential extract file                               zbnkext2
+029700***************************************************************** zbnkext2
+029800  EXTRACT-CLOSE.                                                  zbnkext2
+029900      CLOSE EXTRACT-FILE.                                         zbnkext2
+030000      IF WS-EXTRACT-STATUS = '00'                                 zbnkext2
+030100         MOVE 'EXTRACT file closed OK'                            zbnkext2
+030200           TO WS-CONSOLE-MESSAGE                                  zbnkext2
+030300         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+030400      ELSE                                                        zbnkext2
+030500         MOVE 'EXTRACT file close failure...'                     zbnkext2
+030600           TO WS-CONSOLE-MESSAGE                                  zbnkext2
+030700         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+030800         MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS                   zbnkext2
+030900         PERFORM DISPLAY-IO-STATUS                                zbnkext2
+031000         PERFORM ABORT-PROGRAM                                    zbnkext2
+031100      END-IF.                                                     zbnkext2
+031200                                                                  zbnkext2
+031300***************************************************************** zbnkext2
+031400* Display the file status bytes. This routine will display as     zbnkext2
+031500* two digits if the full two byte file status is numeric. If      zbnkext2
+031600* second byte is non-numeric then it will be treated as a         zbnkext2
+031700* binary number.                                                  zbnkext2
+031800***************************************************************** zbnkext2
+031900  DISPLAY-IO-STATUS.                                              zbnkext2
+032000      IF WS-IO-STATUS NUMERIC                                     zbnkext2
+032100         MOVE SPACE TO WS-CONSOLE-MESSAGE                         zbnkext2
+032200         STRING 'File status -' DELIMITED BY SIZE                 zbnkext2
+032300                WS-IO-STATUS DELIMITED BY SIZE                    zbnkext2
+032400           INTO WS-CONSOLE-MESSAGE                                zbnkext2
+032500         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+032600      ELSE                                                        zbnkext2
+032700         SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY    zbnkext2
+032800         MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                   zbnkext2
+032900         MOVE SPACE TO WS-CONSOLE-MESSAGE                         zbnkext2
+033000         STRING 'File status -' DELIMITED BY SIZE                 zbnkext2
+033100                WS-IO-STAT1 DELIMITED BY SIZE                     zbnkext2
+033200                '/' DELIMITED BY SIZE                             zbnkext2
+033300                WS-TWO-BYTES DELIMITED BY SIZE                    zbnkext2
+033400           INTO WS-CONSOLE-MESSAGE                                zbnkext2
+033500         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+033600      END-IF.                                                     zbnkext2
+033700                                                                  zbnkext2
+033800***************************************************************** zbnkext2
+033900* 'ABORT' the program.                                            zbnkext2
+034000* Post a message to the console and issue a STOP RUN              zbnkext2
+034100***************************************************************** zbnkext2
+034200  ABORT-PROGRAM.                                                  zbnkext2
+034210      PERFORM CHECKPOINT-WRITE.                                   zbnkext2
+034300      IF WS-CONSOLE-MESSAGE NOT = SPACES                          zbnkext2
+034400         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+034500      END-IF.                                                     zbnkext2
+034600      MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.       zbnkext2
+034700      PERFORM DISPLAY-CONSOLE-MESSAGE.                            zbnkext2
+034800      MOVE 16 TO RETURN-CODE.                                     zbnkext2
+034900      GOBACK.                                                     zbnkext2
+034920***************************************************************** zbnkext2
+034930* Checkpoint/restart paragraphs for the SOURCE1 extract pass.     zbnkext2
+034940* CHECKPOINT-READ picks up where a prior, interrupted run left    zbnkext2
+034950* off; CHECKPOINT-WRITE-IF-DUE lays down a new checkpoint every   zbnkext2
+034960* WS-CHECKPOINT-INTERVAL records so ABORT-PROGRAM always has a    zbnkext2
+034970* recent one to capture on its way out; CHECKPOINT-CLEAR resets   zbnkext2
+034980* the file once the extract finishes normally.                    zbnkext2
+034990***************************************************************** zbnkext2
+035000  CHECKPOINT-READ.                                                zbnkext2
+035010      MOVE ZERO TO WS-RESTART-COUNT.                              zbnkext2
+035020      OPEN INPUT CHECKPOINT-FILE.                                 zbnkext2
+035030      IF WS-CHECKPOINT-STATUS = '00'                              zbnkext2
+035040         READ CHECKPOINT-FILE                                     zbnkext2
+035050         IF WS-CHECKPOINT-STATUS = '00'                           zbnkext2
+035060            MOVE CKP-REC-COUNT TO WS-RESTART-COUNT                zbnkext2
+035070         END-IF                                                   zbnkext2
+035080         CLOSE CHECKPOINT-FILE                                    zbnkext2
+035090      END-IF.                                                     zbnkext2
+035100      IF WS-RESTART-COUNT IS GREATER THAN ZERO                    zbnkext2
+035110         MOVE SPACES TO WS-CONSOLE-MESSAGE                        zbnkext2
+035120         STRING 'Restarting from checkpoint, record '             zbnkext2
+035130                WS-RESTART-COUNT DELIMITED BY SIZE                zbnkext2
+035140           INTO WS-CONSOLE-MESSAGE                                zbnkext2
+035150         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+035160      END-IF.                                                     zbnkext2
+035180  SKIP-TO-CHECKPOINT.                                             zbnkext2
+035190      PERFORM SOURCE1-READ                                        zbnkext2
+035200        WS-RESTART-COUNT TIMES.                                   zbnkext2
+035210      MOVE WS-RESTART-COUNT TO WS-RECORD-COUNTER1.                zbnkext2
+035230  CHECKPOINT-WRITE-IF-DUE.                                        zbnkext2
+035240      DIVIDE WS-RECORD-COUNTER1 BY WS-CHECKPOINT-INTERVAL         zbnkext2
+035250         GIVING WS-CHECKPOINT-QUOTIENT                            zbnkext2
+035260         REMAINDER WS-CHECKPOINT-REMAINDER.                       zbnkext2
+035270      IF WS-CHECKPOINT-REMAINDER = ZERO                           zbnkext2
+035280         PERFORM CHECKPOINT-WRITE                                 zbnkext2
+035290      END-IF.                                                     zbnkext2
+035310  CHECKPOINT-WRITE.                                               zbnkext2
+035320      OPEN OUTPUT CHECKPOINT-FILE.                                zbnkext2
+035330      IF WS-CHECKPOINT-STATUS = '00'                              zbnkext2
+035340         MOVE WS-RECORD-COUNTER1 TO CKP-REC-COUNT                 zbnkext2
+035350         WRITE CKP-RECORD                                         zbnkext2
+035360         CLOSE CHECKPOINT-FILE                                    zbnkext2
+035370      ELSE                                                        zbnkext2
+035380         MOVE 'Checkpoint file open failure...'                   zbnkext2
+035390           TO WS-CONSOLE-MESSAGE                                  zbnkext2
+035400         PERFORM DISPLAY-CONSOLE-MESSAGE                          zbnkext2
+035410      END-IF.                                                     zbnkext2
+035430  CHECKPOINT-CLEAR.                                               zbnkext2
+035440      OPEN OUTPUT CHECKPOINT-FILE.                                zbnkext2
+035450      IF WS-CHECKPOINT-STATUS = '00'                              zbnkext2
+035460         MOVE ZERO TO CKP-REC-COUNT                               zbnkext2
+035470         WRITE CKP-RECORD                                         zbnkext2
+035480         CLOSE CHECKPOINT-FILE                                    zbnkext2
+035490      END-IF.                                                     zbnkext2
+035500                                                                  zbnkext2
+035100***************************************************************** zbnkext2
+035200* Display CONSOLE messages...                                     zbnkext2
+035300***************************************************************** zbnkext2
+035400  DISPLAY-CONSOLE-MESSAGE.                                        zbnkext2
+035500      DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE              zbnkext2
+035600        UPON CONSOLE.                                             zbnkext2
+035700      MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                      zbnkext2
+035800                                                                  zbnkext2
+035900                                                                  zbnkext2
+036000******************************************************************zbnkext2
+036100* Perform RUN-TIME to calculate run time and display end time     zbnkext2
+036200******************************************************************zbnkext2
+036300*COPY CTIMERP.                                                    zbnkext2
+001500  RUN-TIME.                                                       ctimerp 
+001600      IF TIMER-START IS EQUAL TO ZERO                             ctimerp 
+001700         ACCEPT TIMER-START FROM TIME                             ctimerp 
+001800         MOVE 'Timer started' TO WS-CONSOLE-MESSAGE               ctimerp 
+001900         PERFORM DISPLAY-CONSOLE-MESSAGE                          ctimerp 
+002000      ELSE                                                        ctimerp 
+002100         ACCEPT TIMER-END FROM TIME                               ctimerp 
+002200         MOVE 'Timer stopped' TO WS-CONSOLE-MESSAGE               ctimerp 
+002300         PERFORM DISPLAY-CONSOLE-MESSAGE                          ctimerp 
+002400         COMPUTE TIMER-ELAPSED =                                  ctimerp 
+002500                   ((TIMER-END-HH * 60 * 60 * 100) +              ctimerp 
+002600                    (TIMER-END-MM * 60 * 100) +                   ctimerp 
+002700                    (TIMER-END-SS * 100) +                        ctimerp 
+002800                     TIMER-END-DD) -                              ctimerp 
+002900                   ((TIMER-START-HH * 60 * 60 * 100) +            ctimerp 
+003000                    (TIMER-START-MM * 60 * 100) +                 ctimerp 
+003100                    (TIMER-START-SS * 100) +                      ctimerp 
+003200                     TIMER-START-DD)                              ctimerp 
+003300         MOVE TIMER-ELAPSED-R TO TIMER-RUN-TIME-ELAPSED           ctimerp 
+003400         MOVE TIMER-RUN-TIME TO WS-CONSOLE-MESSAGE                ctimerp 
+003500         PERFORM DISPLAY-CONSOLE-MESSAGE                          ctimerp 
+003600      END-IF.                                                     ctimerp 
+003700                                                                  ctimerp 
+036400                                                                  zbnkext2
+036500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     zbnkext2

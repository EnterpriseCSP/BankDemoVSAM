@@ -0,0 +1,121 @@
+000100***************************************************************** SEXPT01P
+000200*                                                               * SEXPT01P
+000300*   Copyright (C) 1998-2008 Micro Focus. All Rights Reserved. *   SEXPT01P
+000400*   This demonstration program is provided for use by users   *   SEXPT01P
+000500*   of Micro Focus products and may be used, modified and     *   SEXPT01P
+000600*   distributed as part of your application provided that     *   SEXPT01P
+000700*   you properly acknowledge the copyright of Micro Focus     *   SEXPT01P
+000800*   in this material.                                         *   SEXPT01P
+000900*                                                               * SEXPT01P
+001000***************************************************************** SEXPT01P
+001100***************************************************************** SEXPT01P
+001200* Program:     SEXPT01P.CBL (CICS Version)                    *   SEXPT01P
+001300* Layer:       Transaction manager specific                   *   SEXPT01P
+001400* Function:    Create transaction history export request      *   SEXPT01P
+001500***************************************************************** SEXPT01P
+001600                                                                  SEXPT01P
+001700 IDENTIFICATION DIVISION.                                         SEXPT01P
+001800 PROGRAM-ID.                                                      SEXPT01P
+001900     SEXPT01P.                                                    SEXPT01P
+002000 DATE-WRITTEN.                                                    SEXPT01P
+002100     August 2026.                                                 SEXPT01P
+002200 DATE-COMPILED.                                                   SEXPT01P
+002300     Today.                                                       SEXPT01P
+002400                                                                  SEXPT01P
+002500 ENVIRONMENT DIVISION.                                            SEXPT01P
+002600                                                                  SEXPT01P
+002700 DATA DIVISION.                                                   SEXPT01P
+002800                                                                  SEXPT01P
+002900 WORKING-STORAGE SECTION.                                         SEXPT01P
+003000 01  WS-MISC-STORAGE.                                             SEXPT01P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             SEXPT01P
+003200       VALUE 'SEXPT01P'.                                          SEXPT01P
+003300   05  WS-COMMAREA-LENGTH                    PIC 9(5).            SEXPT01P
+003400   05  WS-RESP                               PIC S9(8) COMP.      SEXPT01P
+003500                                                                  SEXPT01P
+003600 01  WS-COMMAREA.                                                 SEXPT01P
+003700 COPY CEXPTD01.                                                   SEXPT01P
+003800                                                                  SEXPT01P
+003900 01  WS-EXPORT-MSG-AREA.                                          SEXPT01P
+004000   05  FILLER                                PIC X(29)            SEXPT01P
+004100       VALUE 'Accepted export request for: '.                     SEXPT01P
+004200   05  WS-EXPORT-MSG-UID                     PIC X(5).            SEXPT01P
+004300                                                                  SEXPT01P
+004400 01  WS-INTRDR-QUEUE                         PIC X(4)             SEXPT01P
+004500     VALUE 'IRDR'.                                                SEXPT01P
+004600                                                                  SEXPT01P
+004700 01  WS-PERFORM-COUNTER                      PIC 9(3).            SEXPT01P
+004800                                                                  SEXPT01P
+004900 COPY CEXPTJCL.                                                   SEXPT01P
+005000                                                                  SEXPT01P
+005100 COPY CABENDD.                                                    SEXPT01P
+005200                                                                  SEXPT01P
+005300 LINKAGE SECTION.                                                 SEXPT01P
+005400 01  DFHCOMMAREA.                                                 SEXPT01P
+005500   05  LK-COMMAREA                           PIC X(1)             SEXPT01P
+005600       OCCURS 1 TO 4096 TIMES                                     SEXPT01P
+005700         DEPENDING ON WS-COMMAREA-LENGTH.                         SEXPT01P
+005800                                                                  SEXPT01P
+005900 COPY CENTRY.                                                     SEXPT01P
+006000***************************************************************** SEXPT01P
+006100* Move the passed data to our area                            *   SEXPT01P
+006200***************************************************************** SEXPT01P
+006300     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            SEXPT01P
+006400     MOVE DFHCOMMAREA TO WS-COMMAREA.                             SEXPT01P
+006500                                                                  SEXPT01P
+006600***************************************************************** SEXPT01P
+006700* Initialize our output area                                  *   SEXPT01P
+006800***************************************************************** SEXPT01P
+006900     MOVE SPACES TO CEXPTD01O-DATA.                               SEXPT01P
+007000                                                                  SEXPT01P
+007100***************************************************************** SEXPT01P
+007200* Set up message to go to log                                 *   SEXPT01P
+007300***************************************************************** SEXPT01P
+007400     MOVE CEXPTD01I-CONTACT-ID TO WS-EXPORT-MSG-UID.              SEXPT01P
+007500                                                                  SEXPT01P
+007600***************************************************************** SEXPT01P
+007700* Write the log message                                       *   SEXPT01P
+007800***************************************************************** SEXPT01P
+007900     EXEC CICS WRITE                                              SEXPT01P
+008000               OPERATOR                                           SEXPT01P
+008100               TEXT(WS-EXPORT-MSG-AREA)                           SEXPT01P
+008200               TEXTLENGTH(LENGTH OF WS-EXPORT-MSG-AREA)           SEXPT01P
+008300     END-EXEC.                                                    SEXPT01P
+008400                                                                  SEXPT01P
+008500***************************************************************** SEXPT01P
+008600* Set up the JCL to run the job                               *   SEXPT01P
+008700***************************************************************** SEXPT01P
+008800     INSPECT WS-JCL-CARD-TABLE                                    SEXPT01P
+008900       REPLACING ALL '%%%%%' BY CEXPTD01I-CONTACT-ID.             SEXPT01P
+009000                                                                  SEXPT01P
+009100     DIVIDE LENGTH OF WS-JCL-CARD(1) INTO                         SEXPT01P
+009200       LENGTH OF WS-JCL-CARD-TABLE GIVING WS-JCL-CARD-COUNT.      SEXPT01P
+009300                                                                  SEXPT01P
+009400***************************************************************** SEXPT01P
+009500* Write the JCL to the internal reader TD queue               *   SEXPT01P
+009600***************************************************************** SEXPT01P
+009700     EXEC CICS ENQ                                                SEXPT01P
+009800          RESOURCE(WS-INTRDR-QUEUE)                               SEXPT01P
+009900          RESP(WS-RESP)                                           SEXPT01P
+010000     END-EXEC.                                                    SEXPT01P
+010100                                                                  SEXPT01P
+010200     PERFORM VARYING WS-PERFORM-COUNTER FROM 1 BY 1               SEXPT01P
+010300       UNTIL WS-PERFORM-COUNTER IS GREATER THAN WS-JCL-CARD-COUNT SEXPT01P
+010400         EXEC CICS WRITEQ TD                                      SEXPT01P
+010500              QUEUE(WS-INTRDR-QUEUE)                              SEXPT01P
+010600              FROM(WS-JCL-CARD(WS-PERFORM-COUNTER))               SEXPT01P
+010700              RESP(WS-RESP)                                       SEXPT01P
+010800         END-EXEC                                                 SEXPT01P
+010900     END-PERFORM.                                                 SEXPT01P
+011000                                                                  SEXPT01P
+011100***************************************************************** SEXPT01P
+011200* Move the result back to the callers area                    *   SEXPT01P
+011300***************************************************************** SEXPT01P
+011400     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       SEXPT01P
+011500                                                                  SEXPT01P
+011600***************************************************************** SEXPT01P
+011700* Return to our caller                                        *   SEXPT01P
+011800***************************************************************** SEXPT01P
+011900 COPY CRETURN.                                                    SEXPT01P
+012000                                                                  SEXPT01P
+012100* $ Version 5.99c sequenced on Saturday 8 Aug 2026 at 12:00pm     SEXPT01P

@@ -0,0 +1,308 @@
+000100******************************************************************dbank20p
+000200*                                                                *dbank20p
+000300*    Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   *dbank20p
+000400*    This demonstration program is provided for use by users     *dbank20p
+000500*    of Micro Focus products and may be used, modified and       *dbank20p
+000600*    distributed as part of your application provided that       *dbank20p
+000700*    you properly acknowledge the copyright of Micro Focus       *dbank20p
+000800*    in this material.                                           *dbank20p
+000900*                                                                *dbank20p
+001000******************************************************************dbank20p
+001100                                                                  dbank20p
+001200******************************************************************dbank20p
+001300*  Program:     DBANK20P.CBL                                     *dbank20p
+001400*  Function:    Maintain the loan override hold queue (file      *dbank20p
+001500*               BNKLNOVR) - submit a pending entry, browse the   *dbank20p
+001600*               entries still pending, read one entry in full,   *dbank20p
+001700*               and approve or reject it.  VSAM Version          *dbank20p
+001800******************************************************************dbank20p
+001900                                                                  dbank20p
+002000 IDENTIFICATION DIVISION.                                         dbank20p
+002100 PROGRAM-ID.                                                      dbank20p
+002200     DBANK20P.                                                    dbank20p
+002300 DATE-WRITTEN.                                                    dbank20p
+002400     August 2026.                                                 dbank20p
+002500 DATE-COMPILED.                                                   dbank20p
+002600     Today.                                                       dbank20p
+002700                                                                  dbank20p
+002800 ENVIRONMENT DIVISION.                                            dbank20p
+002900                                                                  dbank20p
+003000 DATA DIVISION.                                                   dbank20p
+003100                                                                  dbank20p
+003200 WORKING-STORAGE SECTION.                                         dbank20p
+003300 01  WS-MISC-STORAGE.                                             dbank20p
+003400  05  WS-PROGRAM-ID                         PIC X(8)              dbank20p
+003500           VALUE 'DBANK20P'.                                      dbank20p
+003600  05  WS-COMMAREA-LENGTH                    PIC 9(5).             dbank20p
+003700  05  WS-RESP                               PIC S9(8) COMP.       dbank20p
+003800  05  WS-SUB1                               PIC S9(4) COMP.       dbank20p
+003900  05  WS-SUB2                               PIC S9(4) COMP.       dbank20p
+004000  05  WS-SCAN-COUNT                         PIC S9(4) COMP.       dbank20p
+004100  05  WS-BNKLNOVR-RID                       PIC X(26).            dbank20p
+004200                                                                  dbank20p
+004300 01  WS-BNKLNOVR-REC.                                             dbank20p
+004400 COPY CBANKVLO.                                                   dbank20p
+004500                                                                  dbank20p
+004600 01  WS-COMMAREA.                                                 dbank20p
+004700 COPY CBANKD20.                                                   dbank20p
+004800                                                                  dbank20p
+004900 COPY CABENDD.                                                    dbank20p
+005000                                                                  dbank20p
+005100 LINKAGE SECTION.                                                 dbank20p
+005200 01  DFHCOMMAREA.                                                 dbank20p
+005300  05  LK-COMMAREA                           PIC X(1)              dbank20p
+005400            OCCURS 1 TO 4096 TIMES                                dbank20p
+005500            DEPENDING ON WS-COMMAREA-LENGTH.                      dbank20p
+005600                                                                  dbank20p
+005700 COPY CENTRY.                                                     dbank20p
+005800******************************************************************dbank20p
+005900*  Move the passed data to our area                              *dbank20p
+006000******************************************************************dbank20p
+006100     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank20p
+006200     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank20p
+006300                                                                  dbank20p
+006400******************************************************************dbank20p
+006500*  Initialize our output area                                    *dbank20p
+006600******************************************************************dbank20p
+006700     MOVE SPACES TO CD20O-DATA.                                   dbank20p
+006800     SET CD20O-OK TO TRUE.                                        dbank20p
+006900                                                                  dbank20p
+007000******************************************************************dbank20p
+007100*  See what kind of request we have and react accordingly        *dbank20p
+007200******************************************************************dbank20p
+007300     EVALUATE TRUE                                                dbank20p
+007400       WHEN CD20I-WRITE                                           dbank20p
+007500         PERFORM WRITE-PROCESSING THRU                            dbank20p
+007600                 WRITE-PROCESSING-EXIT                            dbank20p
+007700       WHEN CD20I-BROWSE-PENDING                                  dbank20p
+007800         PERFORM BROWSE-PROCESSING THRU                           dbank20p
+007900                 BROWSE-PROCESSING-EXIT                           dbank20p
+008000       WHEN CD20I-READ                                            dbank20p
+008100         PERFORM READ-PROCESSING THRU                             dbank20p
+008200                 READ-PROCESSING-EXIT                             dbank20p
+008300       WHEN CD20I-APPROVE                                         dbank20p
+008400         PERFORM APPROVE-PROCESSING THRU                          dbank20p
+008500                 APPROVE-PROCESSING-EXIT                          dbank20p
+008600       WHEN CD20I-REJECT                                          dbank20p
+008700         PERFORM REJECT-PROCESSING THRU                           dbank20p
+008800                 REJECT-PROCESSING-EXIT                           dbank20p
+008900       WHEN OTHER                                                 dbank20p
+009000         SET CD20O-ERROR TO TRUE                                  dbank20p
+009100     END-EVALUATE.                                                dbank20p
+009200                                                                  dbank20p
+009300******************************************************************dbank20p
+009400*  Move the result back to the callers area                      *dbank20p
+009500******************************************************************dbank20p
+009600     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank20p
+009700                                                                  dbank20p
+009800******************************************************************dbank20p
+009900*  Return to our caller                                          *dbank20p
+010000******************************************************************dbank20p
+010100 COPY CRETURN.                                                    dbank20p
+010200                                                                  dbank20p
+010300******************************************************************dbank20p
+010400*  Write request - add a new pending entry.  Keyed by timestamp  *dbank20p
+010500*  (generated by the caller, the same way STRAC00P generates its *dbank20p
+010600*  trace log key) so duplicates are vanishingly unlikely.        *dbank20p
+010700******************************************************************dbank20p
+010800 WRITE-PROCESSING.                                                dbank20p
+010900     MOVE SPACES TO WS-BNKLNOVR-REC.                              dbank20p
+011000     MOVE CD20I-TIMESTAMP TO LOV-REC-TIMESTAMP.                   dbank20p
+011100     SET LOV-STATUS-PENDING TO TRUE.                              dbank20p
+011200     MOVE CD20I-PID TO LOV-REC-PID.                               dbank20p
+011300     MOVE CD20I-SUBMIT-USERID TO LOV-REC-SUBMIT-USERID.           dbank20p
+011400     MOVE SPACES TO LOV-REC-REVIEW-USERID.                        dbank20p
+011500     MOVE CD20I-REASON TO LOV-REC-REASON.                         dbank20p
+011600     MOVE CD20I-OLD-DATA TO LOV-REC-OLD-DATA.                     dbank20p
+011700     MOVE CD20I-NEW-DATA TO LOV-REC-NEW-DATA.                     dbank20p
+011800     EXEC CICS WRITE FILE('BNKLNOVR')                             dbank20p
+011900                FROM(WS-BNKLNOVR-REC)                             dbank20p
+012000                LENGTH(LENGTH OF WS-BNKLNOVR-REC)                 dbank20p
+012100                RESP(WS-RESP)                                     dbank20p
+012200     END-EXEC.                                                    dbank20p
+012300     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank20p
+012400       SET CD20O-ERROR TO TRUE                                    dbank20p
+012500       MOVE 'Unable to write hold queue entry' TO CD20O-MSG       dbank20p
+012600     END-IF.                                                      dbank20p
+012700 WRITE-PROCESSING-EXIT.                                           dbank20p
+012800     EXIT.                                                        dbank20p
+012900                                                                  dbank20p
+013000******************************************************************dbank20p
+013100*  Browse-pending request - return up to four entries still      *dbank20p
+013200*  pending, in timestamp order, on or after the supplied start   *dbank20p
+013300*  timestamp, skipping any entry that has already been           *dbank20p
+013400*  approved or rejected.                                         *dbank20p
+013500******************************************************************dbank20p
+013600 BROWSE-PROCESSING.                                               dbank20p
+013700     MOVE CD20I-TIMESTAMP TO WS-BNKLNOVR-RID.                     dbank20p
+013800     EXEC CICS STARTBR FILE('BNKLNOVR')                           dbank20p
+013900                RIDFLD(WS-BNKLNOVR-RID)                           dbank20p
+014000                GTEQ                                              dbank20p
+014100     END-EXEC.                                                    dbank20p
+014200     MOVE 0 TO WS-SUB1.                                           dbank20p
+014300     MOVE 0 TO WS-SCAN-COUNT.                                     dbank20p
+014400 BROWSE-LOOP.                                                     dbank20p
+014500     IF WS-SUB1 IS EQUAL TO 4                                     dbank20p
+014600       SET CD20-IS-MORE-DATA TO TRUE                              dbank20p
+014700       GO TO BROWSE-LOOP-EXIT                                     dbank20p
+014800     END-IF.                                                      dbank20p
+014900     ADD 1 TO WS-SCAN-COUNT.                                      dbank20p
+015000     IF WS-SCAN-COUNT IS GREATER THAN 200                         dbank20p
+015100       SET CD20-NO-MORE-DATA TO TRUE                              dbank20p
+015200       GO TO BROWSE-LOOP-EXIT                                     dbank20p
+015300     END-IF.                                                      dbank20p
+015400     IF CD20-START-LOW                                            dbank20p
+015500       EXEC CICS READPREV FILE('BNKLNOVR')                        dbank20p
+015600                    INTO(WS-BNKLNOVR-REC)                         dbank20p
+015700                    LENGTH(LENGTH OF WS-BNKLNOVR-REC)             dbank20p
+015800                    RIDFLD(WS-BNKLNOVR-RID)                       dbank20p
+015900                    RESP(WS-RESP)                                 dbank20p
+016000       END-EXEC                                                   dbank20p
+016100       IF WS-SCAN-COUNT IS EQUAL TO 1 AND                         dbank20p
+016200       WS-RESP IS EQUAL TO DFHRESP(NORMAL)                        dbank20p
+016300         EXEC CICS READPREV FILE('BNKLNOVR')                      dbank20p
+016400                      INTO(WS-BNKLNOVR-REC)                       dbank20p
+016500                      LENGTH(LENGTH OF WS-BNKLNOVR-REC)           dbank20p
+016600                      RIDFLD(WS-BNKLNOVR-RID)                     dbank20p
+016700                      RESP(WS-RESP)                               dbank20p
+016800         END-EXEC                                                 dbank20p
+016900       END-IF                                                     dbank20p
+017000     ELSE                                                         dbank20p
+017100       EXEC CICS READNEXT FILE('BNKLNOVR')                        dbank20p
+017200                    INTO(WS-BNKLNOVR-REC)                         dbank20p
+017300                    LENGTH(LENGTH OF WS-BNKLNOVR-REC)             dbank20p
+017400                    RIDFLD(WS-BNKLNOVR-RID)                       dbank20p
+017500                    RESP(WS-RESP)                                 dbank20p
+017600       END-EXEC                                                   dbank20p
+017700     END-IF.                                                      dbank20p
+017800     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank20p
+017900       SET CD20-NO-MORE-DATA TO TRUE                              dbank20p
+018000       GO TO BROWSE-LOOP-EXIT                                     dbank20p
+018100     END-IF.                                                      dbank20p
+018200     IF NOT LOV-STATUS-PENDING                                    dbank20p
+018300       GO TO BROWSE-LOOP                                          dbank20p
+018400     END-IF.                                                      dbank20p
+018500     ADD 1 TO WS-SUB1.                                            dbank20p
+018600     IF CD20-START-LOW                                            dbank20p
+018700       SUBTRACT WS-SUB1 FROM 5 GIVING WS-SUB2                     dbank20p
+018800     ELSE                                                         dbank20p
+018900       MOVE WS-SUB1 TO WS-SUB2                                    dbank20p
+019000     END-IF.                                                      dbank20p
+019100     SET CD20-IS-DATA TO TRUE.                                    dbank20p
+019200     MOVE LOV-REC-TIMESTAMP TO CD20O-ENTRY-TIMESTAMP (WS-SUB2).   dbank20p
+019300     MOVE LOV-REC-PID TO CD20O-ENTRY-PID (WS-SUB2).               dbank20p
+019400     MOVE LOV-REC-REASON TO CD20O-ENTRY-REASON (WS-SUB2).         dbank20p
+019500     GO TO BROWSE-LOOP.                                           dbank20p
+019600 BROWSE-LOOP-EXIT.                                                dbank20p
+019700     EXEC CICS ENDBR FILE('BNKLNOVR')                             dbank20p
+019800     END-EXEC.                                                    dbank20p
+019900 BROWSE-PROCESSING-EXIT.                                          dbank20p
+020000     EXIT.                                                        dbank20p
+020100                                                                  dbank20p
+020200******************************************************************dbank20p
+020300*  Read request - return one entry, identified by its timestamp  *dbank20p
+020400*  key, in full (including the old and new data blocks) so it    *dbank20p
+020500*  can be reviewed before being approved or rejected.            *dbank20p
+020600******************************************************************dbank20p
+020700 READ-PROCESSING.                                                 dbank20p
+020800     MOVE CD20I-TIMESTAMP TO WS-BNKLNOVR-RID.                     dbank20p
+020900     EXEC CICS READ FILE('BNKLNOVR')                              dbank20p
+021000                INTO(WS-BNKLNOVR-REC)                             dbank20p
+021100                RIDFLD(WS-BNKLNOVR-RID)                           dbank20p
+021200                RESP(WS-RESP)                                     dbank20p
+021300     END-EXEC.                                                    dbank20p
+021400     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank20p
+021500       SET CD20O-ERROR TO TRUE                                    dbank20p
+021600       MOVE 'Hold queue entry not found' TO CD20O-MSG             dbank20p
+021700       GO TO READ-PROCESSING-EXIT                                 dbank20p
+021800     END-IF.                                                      dbank20p
+021900     MOVE LOV-REC-TIMESTAMP TO CD20O-TIMESTAMP.                   dbank20p
+022000     MOVE LOV-REC-STATUS TO CD20O-STATUS.                         dbank20p
+022100     MOVE LOV-REC-PID TO CD20O-PID.                               dbank20p
+022200     MOVE LOV-REC-SUBMIT-USERID TO CD20O-SUBMIT-USERID.           dbank20p
+022300     MOVE LOV-REC-REVIEW-USERID TO CD20O-REVIEW-USERID.           dbank20p
+022400     MOVE LOV-REC-REASON TO CD20O-REASON.                         dbank20p
+022500     MOVE LOV-REC-OLD-DATA TO CD20O-OLD-DATA.                     dbank20p
+022600     MOVE LOV-REC-NEW-DATA TO CD20O-NEW-DATA.                     dbank20p
+022700 READ-PROCESSING-EXIT.                                            dbank20p
+022800     EXIT.                                                        dbank20p
+022900                                                                  dbank20p
+023000******************************************************************dbank20p
+023100*  Approve request - mark a still-pending entry approved and     *dbank20p
+023200*  record who reviewed it.  The caller (SOVRD01P) is responsible *dbank20p
+023300*  for actually originating the loan at the overridden terms,    *dbank20p
+023400*  using the old/new data it already fetched with a prior        *dbank20p
+023500*  read - this module only owns the hold queue entry itself.     *dbank20p
+023600******************************************************************dbank20p
+023700 APPROVE-PROCESSING.                                              dbank20p
+023800     MOVE CD20I-TIMESTAMP TO WS-BNKLNOVR-RID.                     dbank20p
+023900     EXEC CICS READ FILE('BNKLNOVR')                              dbank20p
+024000                INTO(WS-BNKLNOVR-REC)                             dbank20p
+024100                RIDFLD(WS-BNKLNOVR-RID)                           dbank20p
+024200                UPDATE                                            dbank20p
+024300                RESP(WS-RESP)                                     dbank20p
+024400     END-EXEC.                                                    dbank20p
+024500     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank20p
+024600       SET CD20O-ERROR TO TRUE                                    dbank20p
+024700       MOVE 'Hold queue entry not found' TO CD20O-MSG             dbank20p
+024800       GO TO APPROVE-PROCESSING-EXIT                              dbank20p
+024900     END-IF.                                                      dbank20p
+025000     IF NOT LOV-STATUS-PENDING                                    dbank20p
+025100       EXEC CICS UNLOCK FILE('BNKLNOVR') END-EXEC                 dbank20p
+025200       SET CD20O-ERROR TO TRUE                                    dbank20p
+025300       MOVE 'Entry is no longer pending' TO CD20O-MSG             dbank20p
+025400       GO TO APPROVE-PROCESSING-EXIT                              dbank20p
+025500     END-IF.                                                      dbank20p
+025600     SET LOV-STATUS-APPROVED TO TRUE.                             dbank20p
+025700     MOVE CD20I-REVIEW-USERID TO LOV-REC-REVIEW-USERID.           dbank20p
+025800     EXEC CICS REWRITE FILE('BNKLNOVR')                           dbank20p
+025900                FROM(WS-BNKLNOVR-REC)                             dbank20p
+026000                LENGTH(LENGTH OF WS-BNKLNOVR-REC)                 dbank20p
+026100                RESP(WS-RESP)                                     dbank20p
+026200     END-EXEC.                                                    dbank20p
+026300     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank20p
+026400       SET CD20O-ERROR TO TRUE                                    dbank20p
+026500       MOVE 'Unable to update hold queue entry' TO CD20O-MSG      dbank20p
+026600     END-IF.                                                      dbank20p
+026700 APPROVE-PROCESSING-EXIT.                                         dbank20p
+026800     EXIT.                                                        dbank20p
+026900                                                                  dbank20p
+027000******************************************************************dbank20p
+027100*  Reject request - mark a still-pending entry rejected and      *dbank20p
+027200*  record who reviewed it.  No loan is ever originated for a     *dbank20p
+027300*  rejected entry.                                               *dbank20p
+027400******************************************************************dbank20p
+027500 REJECT-PROCESSING.                                               dbank20p
+027600     MOVE CD20I-TIMESTAMP TO WS-BNKLNOVR-RID.                     dbank20p
+027700     EXEC CICS READ FILE('BNKLNOVR')                              dbank20p
+027800                INTO(WS-BNKLNOVR-REC)                             dbank20p
+027900                RIDFLD(WS-BNKLNOVR-RID)                           dbank20p
+028000                UPDATE                                            dbank20p
+028100                RESP(WS-RESP)                                     dbank20p
+028200     END-EXEC.                                                    dbank20p
+028300     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank20p
+028400       SET CD20O-ERROR TO TRUE                                    dbank20p
+028500       MOVE 'Hold queue entry not found' TO CD20O-MSG             dbank20p
+028600       GO TO REJECT-PROCESSING-EXIT                               dbank20p
+028700     END-IF.                                                      dbank20p
+028800     IF NOT LOV-STATUS-PENDING                                    dbank20p
+028900       EXEC CICS UNLOCK FILE('BNKLNOVR') END-EXEC                 dbank20p
+029000       SET CD20O-ERROR TO TRUE                                    dbank20p
+029100       MOVE 'Entry is no longer pending' TO CD20O-MSG             dbank20p
+029200       GO TO REJECT-PROCESSING-EXIT                               dbank20p
+029300     END-IF.                                                      dbank20p
+029400     SET LOV-STATUS-REJECTED TO TRUE.                             dbank20p
+029500     MOVE CD20I-REVIEW-USERID TO LOV-REC-REVIEW-USERID.           dbank20p
+029600     EXEC CICS REWRITE FILE('BNKLNOVR')                           dbank20p
+029700                FROM(WS-BNKLNOVR-REC)                             dbank20p
+029800                LENGTH(LENGTH OF WS-BNKLNOVR-REC)                 dbank20p
+029900                RESP(WS-RESP)                                     dbank20p
+030000     END-EXEC.                                                    dbank20p
+030100     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank20p
+030200       SET CD20O-ERROR TO TRUE                                    dbank20p
+030300       MOVE 'Unable to update hold queue entry' TO CD20O-MSG      dbank20p
+030400     END-IF.                                                      dbank20p
+030500 REJECT-PROCESSING-EXIT.                                          dbank20p
+030600     EXIT.                                                        dbank20p
+030700                                                                  dbank20p
+030800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank20p

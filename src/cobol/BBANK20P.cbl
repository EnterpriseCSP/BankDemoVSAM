@@ -52,7 +52,10 @@
 005200     88  WS-SEL-OPTION-UPDATE                VALUE 'U'.           BBANK20P
 005300     88  WS-SEL-OPTION-LOAN                  VALUE 'L'.           BBANK20P
 005400     88  WS-SEL-OPTION-INFO                  VALUE 'I'.           BBANK20P
-005500   05  WS-SEL-MATRIX                         PIC X(5).            BBANK20P
+005450    88  WS-SEL-OPTION-EXPORT                VALUE 'E'.            BBANK20P
+005460    88  WS-SEL-OPTION-STANDING              VALUE 'S'.            BBANK20P
+005470    88  WS-SEL-OPTION-ATM                   VALUE 'A'.            BBANK20P
+005500  05  WS-SEL-MATRIX                         PIC X(8).             BBANK20P
 005600                                                                  BBANK20P
 005700 01  WS-BANK-DATA.                                                BBANK20P
 005800 COPY CBANKDAT.                                                   BBANK20P
@@ -62,6 +65,8 @@
 006200                                                                  BBANK20P
 006300 01  WS-ACCOUNT-DATA.                                             BBANK20P
 006400 COPY CBANKD08.                                                   BBANK20P
+006450 01  WS-EXPORT-REQUEST-DATA.                                      BBANK20P
+006460 COPY CEXPTD01.                                                   BBANK20P
 006500                                                                  BBANK20P
 006600 COPY CABENDD.                                                    BBANK20P
 006700                                                                  BBANK20P
@@ -188,21 +193,24 @@
 018800        MOVE LOW-VALUES TO BANK-SCR20-SEL3IP                      BBANK20P
 018900        MOVE LOW-VALUES TO BANK-SCR20-SEL4IP                      BBANK20P
 019000        MOVE LOW-VALUES TO BANK-SCR20-SEL5IP                      BBANK20P
+019050        MOVE LOW-VALUES TO BANK-SCR20-SEL6IP                      BBANK20P
+019060       MOVE LOW-VALUES TO BANK-SCR20-SEL7IP                       BBANK20P
+019065       MOVE LOW-VALUES TO BANK-SCR20-SEL8IP                       BBANK20P
 019100        IF GUEST                                                  BBANK20P
-019200           MOVE 'LI   ' TO WS-SEL-MATRIX                          BBANK20P
+019200          MOVE 'LI      ' TO WS-SEL-MATRIX                        BBANK20P
 019300        ELSE                                                      BBANK20P
 019400          MOVE SPACES TO CD08-DATA                                BBANK20P
 019500          MOVE BANK-USERID TO CD08I-CONTACT-ID                    BBANK20P
 019600* Now go get the data                                             BBANK20P
 019700          COPY CBANKX08.                                          BBANK20P
 019800          IF CD08O-COUNT IS EQUAL TO 0                            BBANK20P
-019900             MOVE 'LI   ' TO WS-SEL-MATRIX                        BBANK20P
+019900            MOVE 'LI      ' TO WS-SEL-MATRIX                      BBANK20P
 020000          END-IF                                                  BBANK20P
 020100          IF CD08O-COUNT IS EQUAL TO 1                            BBANK20P
-020200             MOVE 'DULI ' TO WS-SEL-MATRIX                        BBANK20P
+020200            MOVE 'DULIESA ' TO WS-SEL-MATRIX                      BBANK20P
 020300          END-IF                                                  BBANK20P
 020400          IF CD08O-COUNT IS GREATER THAN 1                        BBANK20P
-020500             MOVE 'DXULI' TO WS-SEL-MATRIX                        BBANK20P
+020500            MOVE 'DXULIESA' TO WS-SEL-MATRIX                      BBANK20P
 020600          END-IF                                                  BBANK20P
 020700        END-IF                                                    BBANK20P
 020800        PERFORM POPULATE-OPTIONS THRU                             BBANK20P
@@ -242,6 +250,15 @@
 024200     IF BANK-SCR20-SEL5IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
 024300        MOVE BANK-SCR20-SEL5ID TO WS-SEL-OPTION                   BBANK20P
 024400     END-IF.                                                      BBANK20P
+024450     IF BANK-SCR20-SEL6IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
+024460        MOVE BANK-SCR20-SEL6ID TO WS-SEL-OPTION                   BBANK20P
+024470     END-IF.                                                      BBANK20P
+024480     IF BANK-SCR20-SEL7IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
+024490        MOVE BANK-SCR20-SEL7ID TO WS-SEL-OPTION                   BBANK20P
+024495     END-IF.                                                      BBANK20P
+024496     IF BANK-SCR20-SEL8IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
+024497        MOVE BANK-SCR20-SEL8ID TO WS-SEL-OPTION                   BBANK20P
+024498     END-IF.                                                      BBANK20P
 024500                                                                  BBANK20P
 024600     IF WS-SEL-OPTION IS EQUAL TO 'D'                             BBANK20P
 024700        MOVE 'BBANK30P' TO BANK-NEXT-PROG                         BBANK20P
@@ -272,6 +289,39 @@
 027200        GO TO COMMON-RETURN                                       BBANK20P
 027300     END-IF.                                                      BBANK20P
 027400                                                                  BBANK20P
+027420     IF WS-SEL-OPTION IS EQUAL TO 'E'                             BBANK20P
+027440        MOVE SPACES TO CEXPTD01-DATA                              BBANK20P
+027460        MOVE BANK-USERID TO CEXPTD01I-CONTACT-ID                  BBANK20P
+027480 COPY CEXPTX01.                                                   BBANK20P
+027500        STRING 'Your transaction history export has been'         BBANK20P
+027520                  DELIMITED BY SIZE                               BBANK20P
+027540               ' requested and will be available shortly'         BBANK20P
+027560                 DELIMITED BY SIZE                                BBANK20P
+027580          INTO BANK-RETURN-MSG                                    BBANK20P
+027600        MOVE 'BBANK20P' TO BANK-LAST-PROG                         BBANK20P
+027620        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK20P
+027640        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        BBANK20P
+027660        MOVE 'BANK20A' TO BANK-NEXT-MAP                           BBANK20P
+027680        SET BANK-AID-ENTER TO TRUE                                BBANK20P
+027700        GO TO COMMON-RETURN                                       BBANK20P
+027720     END-IF.                                                      BBANK20P
+027750     IF WS-SEL-OPTION IS EQUAL TO 'S'                             BBANK20P
+027760        MOVE 'BBANK61P' TO BANK-NEXT-PROG                         BBANK20P
+027770        MOVE SPACES TO BANK-SCREEN61-DATA                         BBANK20P
+027780        MOVE BANK-USERID TO BANK-SCR61-CONTACT-ID                 BBANK20P
+027785        MOVE BANK-USERID-NAME TO BANK-SCR61-CONTACT-NAME          BBANK20P
+027790        SET RP-CHANGE-REQUEST TO TRUE                             BBANK20P
+027795        GO TO COMMON-RETURN                                       BBANK20P
+027800     END-IF.                                                      BBANK20P
+027810     IF WS-SEL-OPTION IS EQUAL TO 'A'                             BBANK20P
+027820        MOVE 'BBANK62P' TO BANK-NEXT-PROG                         BBANK20P
+027830        MOVE SPACES TO BANK-SCREEN62-DATA                         BBANK20P
+027840        MOVE BANK-USERID TO BANK-SCR62-CONTACT-ID                 BBANK20P
+027850        MOVE BANK-USERID-NAME TO BANK-SCR62-CONTACT-NAME          BBANK20P
+027860        SET ATM-CHANGE-REQUEST TO TRUE                            BBANK20P
+027870        GO TO COMMON-RETURN                                       BBANK20P
+027880     END-IF.                                                      BBANK20P
+027740                                                                  BBANK20P
 027500***************************************************************** BBANK20P
 027600* If we get this far then we have an error in our logic as we   * BBANK20P
 027700* don't know where to go next.                                  * BBANK20P
@@ -307,6 +357,15 @@
 030700     IF BANK-SCR20-SEL5IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
 030800        ADD 1 TO WS-SEL-COUNT                                     BBANK20P
 030900     END-IF.                                                      BBANK20P
+030950     IF BANK-SCR20-SEL6IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
+030960        ADD 1 TO WS-SEL-COUNT                                     BBANK20P
+030970     END-IF.                                                      BBANK20P
+030980     IF BANK-SCR20-SEL7IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
+030990        ADD 1 TO WS-SEL-COUNT                                     BBANK20P
+030995     END-IF.                                                      BBANK20P
+030996     IF BANK-SCR20-SEL8IP IS NOT EQUAL TO LOW-VALUES              BBANK20P
+030997        ADD 1 TO WS-SEL-COUNT                                     BBANK20P
+030998     END-IF.                                                      BBANK20P
 031000                                                                  BBANK20P
 031100     IF WS-SEL-COUNT IS EQUAL TO ZERO                             BBANK20P
 031200        MOVE 'Please select an option' TO WS-ERROR-MSG            BBANK20P
@@ -358,6 +417,18 @@
 035800        MOVE 'Obtain more information'                            BBANK20P
 035900          TO BANK-SCR20-TX (WS-SUB1)                              BBANK20P
 036000     END-IF.                                                      BBANK20P
+036050     IF BANK-SCR20-ID (WS-SUB1) IS EQUAL TO 'E'                   BBANK20P
+036060        MOVE 'Export your transaction history to CSV'             BBANK20P
+036070          TO BANK-SCR20-TX (WS-SUB1)                              BBANK20P
+036080     END-IF.                                                      BBANK20P
+036085     IF BANK-SCR20-ID (WS-SUB1) IS EQUAL TO 'S'                   BBANK20P
+036086        MOVE 'Set up or change your standing orders'              BBANK20P
+036087          TO BANK-SCR20-TX (WS-SUB1)                              BBANK20P
+036088     END-IF.                                                      BBANK20P
+036090     IF BANK-SCR20-ID (WS-SUB1) IS EQUAL TO 'A'                   BBANK20P
+036091        MOVE 'Set your ATM daily withdrawal limit'                BBANK20P
+036092          TO BANK-SCR20-TX (WS-SUB1)                              BBANK20P
+036093     END-IF.                                                      BBANK20P
 036100     GO TO POPULATE-OPTIONS-LOOP.                                 BBANK20P
 036200 POPULATE-OPTIONS-EXIT.                                           BBANK20P
 036300     EXIT.                                                        BBANK20P

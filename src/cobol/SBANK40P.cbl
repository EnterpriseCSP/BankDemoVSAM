@@ -62,6 +62,8 @@
 006000 COPY DFHBMSCA.                                                   sbank40p
 006100                                                                  sbank40p
 006200 COPY CABENDD.                                                    sbank40p
+006210 01  WS-TRACE-DATA.                                               sbank40p
+006220 COPY CBANKD16.                                                   sbank40p
 006300                                                                  sbank40p
 006400 LINKAGE SECTION.                                                 sbank40p
 006500 01  DFHCOMMAREA.                                                 sbank40p
@@ -157,6 +159,10 @@
 015500        EXEC CICS RECEIVE MAP('BANK40A')                          sbank40p
 015600                          MAPSET('MBANK40')                       sbank40p
 015700        END-EXEC                                                  sbank40p
+015710        MOVE DATFROMI IN BANK40AI TO BANK-SCR40-DATE-FROM         sbank40p
+015720        MOVE DATTOI IN BANK40AI TO BANK-SCR40-DATE-TO             sbank40p
+015730        MOVE AMTMINI IN BANK40AI TO BANK-SCR40-AMT-MIN            sbank40p
+015740        MOVE AMTMAXI IN BANK40AI TO BANK-SCR40-AMT-MAX            sbank40p
 015800     ELSE                                                         sbank40p
 015900        EXEC CICS RECEIVE MAP('HELP40A')                          sbank40p
 016000                          MAPSET('MBANK40')                       sbank40p
@@ -224,6 +230,10 @@
 022200* Move in screen specific fields                                  sbank40p
 022300     MOVE BANK-SCR40-ACC TO ACCNOO IN BANK40AO.                   sbank40p
 022400     MOVE BANK-SCR40-ACCTYPE TO ACCTYPEO IN BANK40AO.             sbank40p
+022410     MOVE BANK-SCR40-DATE-FROM TO DATFROMO IN BANK40AO.           sbank40p
+022420     MOVE BANK-SCR40-DATE-TO TO DATTOO IN BANK40AO.               sbank40p
+022430     MOVE BANK-SCR40-AMT-MIN TO AMTMINO IN BANK40AO.              sbank40p
+022440     MOVE BANK-SCR40-AMT-MAX TO AMTMAXO IN BANK40AO.              sbank40p
 022500                                                                  sbank40p
 022600     EVALUATE TRUE                                                sbank40p
 022700       WHEN BANK-PAGING-OFF                                       sbank40p
@@ -358,6 +368,7 @@
 035600     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              sbank40p
 035700     MOVE DDO-DATA TO EXT-OP-DATE.                                sbank40p
 035800     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          sbank40p
+035850     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   sbank40p
 035900     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         sbank40p
 036000     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          sbank40p
 036100     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          sbank40p

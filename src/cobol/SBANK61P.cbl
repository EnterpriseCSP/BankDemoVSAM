@@ -0,0 +1,460 @@
+000100***************************************************************** sbank61p
+000200*                                                               * sbank61p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * sbank61p
+000400*   This demonstration program is provided for use by users     * sbank61p
+000500*   of Micro Focus products and may be used, modified and       * sbank61p
+000600*   distributed as part of your application provided that       * sbank61p
+000700*   you properly acknowledge the copyright of Micro Focus       * sbank61p
+000800*   in this material.                                           * sbank61p
+000900*                                                               * sbank61p
+001000***************************************************************** sbank61p
+001100                                                                  sbank61p
+001200***************************************************************** sbank61p
+001300* Program:     SBANK61P.CBL (CICS Version)                      * sbank61p
+001400* Layer:       Screen handling                                  * sbank61p
+001500* Function:    Update standing orders                           * sbank61p
+001600***************************************************************** sbank61p
+001700                                                                  sbank61p
+001800 IDENTIFICATION DIVISION.                                         sbank61p
+001900 PROGRAM-ID.                                                      sbank61p
+002000     SBANK61P.                                                    sbank61p
+002100 DATE-WRITTEN.                                                    sbank61p
+002200     March 2011.                                                  sbank61p
+002300 DATE-COMPILED.                                                   sbank61p
+002400     Today.                                                       sbank61p
+002500                                                                  sbank61p
+002600 ENVIRONMENT DIVISION.                                            sbank61p
+002700                                                                  sbank61p
+002800 DATA DIVISION.                                                   sbank61p
+002900 WORKING-STORAGE SECTION.                                         sbank61p
+003000 01  WS-MISC-STORAGE.                                             sbank61p
+003100   05  WS-PROGRAM-ID                         PIC X(8)             sbank61p
+003200       VALUE 'SBANK61P'.                                          sbank61p
+003300   05  WS-TRAN-ID                            PIC X(4).            sbank61p
+003400   05  WS-BUSINESS-LOGIC-PGM                 PIC X(8)             sbank61p
+003500       VALUE SPACES.                                              sbank61p
+003600   05  WS-DYNAMIC-PGM                        PIC X(8)             sbank61p
+003700       VALUE 'UNKNOWN'.                                           sbank61p
+003800   05  WS-SAVED-EIBCALEN                     PIC S9(4) COMP.      sbank61p
+003900   05  WS-WORK1                              PIC X(1).            sbank61p
+004000   05  WS-SUB1                               PIC S9(4) COMP.      sbank61p
+004050   05  WS-VERSION                            PIC X(7).            sbank61p
+004100                                                                  sbank61p
+004200 01  MAPAREA                                 PIC X(2048).         sbank61p
+004300 COPY MBANK61.                                                    sbank61p
+004400                                                                  sbank61p
+004500 01  WS-TIME-DATE-WORK-AREA.                                      sbank61p
+004600 COPY CDATED.                                                     sbank61p
+004700                                                                  sbank61p
+004800 01  WS-BANK-DATA-AREAS.                                          sbank61p
+004900   05  WS-BANK-DATA.                                              sbank61p
+005000 COPY CBANKDAT.                                                   sbank61p
+005100   05  WS-BANK-EXT-DATA.                                          sbank61p
+005200 COPY CBANKEXT.                                                   sbank61p
+005300                                                                  sbank61p
+005400 COPY CSCRNHDD.                                                   sbank61p
+005500                                                                  sbank61p
+005600 COPY CVERSND.                                                    sbank61p
+005700                                                                  sbank61p
+005800 COPY DFHAID.                                                     sbank61p
+005900                                                                  sbank61p
+006000 COPY DFHBMSCA.                                                   sbank61p
+006100                                                                  sbank61p
+006200 COPY CABENDD.                                                    sbank61p
+006210 01  WS-TRACE-DATA.                                               sbank61p
+006220 COPY CBANKD16.                                                   sbank61p
+006300                                                                  sbank61p
+006400 LINKAGE SECTION.                                                 sbank61p
+006500 01  DFHCOMMAREA.                                                 sbank61p
+006600   05  FILLER                                PIC X(1)             sbank61p
+006700       OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.             sbank61p
+006800                                                                  sbank61p
+006900 PROCEDURE DIVISION.                                              sbank61p
+007000***************************************************************** sbank61p
+007100* Write entry to log to show we have been invoked               * sbank61p
+007200***************************************************************** sbank61p
+007300     COPY CTRACE.                                                 sbank61p
+007400                                                                  sbank61p
+007500***************************************************************** sbank61p
+007600* Store our transaction-id                                      * sbank61p
+007700***************************************************************** sbank61p
+007800     MOVE EIBTRNID TO WS-TRAN-ID.                                 sbank61p
+007900                                                                  sbank61p
+008000***************************************************************** sbank61p
+008100* Store passed data or abend if there wasn't any                * sbank61p
+008200***************************************************************** sbank61p
+008300     IF EIBCALEN IS EQUAL TO 0                                    sbank61p
+008400        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       sbank61p
+008500        MOVE '0001' TO ABEND-CODE                                 sbank61p
+008600         MOVE SPACES TO ABEND-REASON                              sbank61p
+008700        COPY CABENDPO.                                            sbank61p
+008800     ELSE                                                         sbank61p
+008900        MOVE EIBCALEN TO WS-SAVED-EIBCALEN                        sbank61p
+009000        MOVE LOW-VALUES TO WS-BANK-DATA                           sbank61p
+009100        MOVE DFHCOMMAREA (1:EIBCALEN)                             sbank61p
+009200          TO WS-BANK-DATA-AREAS (1:LENGTH OF WS-BANK-DATA-AREAS)  sbank61p
+009300     END-IF.                                                      sbank61p
+009400                                                                  sbank61p
+009500***************************************************************** sbank61p
+009600* This is the main process                                      * sbank61p
+009700***************************************************************** sbank61p
+009800                                                                  sbank61p
+009900***************************************************************** sbank61p
+010000* Determine what we have to do (read from or send to screen)    * sbank61p
+010100***************************************************************** sbank61p
+010200     MOVE LOW-VALUE TO MAPAREA.                                   sbank61p
+010300     EVALUATE TRUE                                                sbank61p
+010400       WHEN BANK-MAP-FUNCTION-GET                                 sbank61p
+010500         PERFORM SCREEN61-READ THRU                               sbank61p
+010600                 SCREEN61-READ-EXIT                               sbank61p
+010700       WHEN BANK-MAP-FUNCTION-PUT                                 sbank61p
+010800         PERFORM SCREEN61-BUILD-AND-SEND THRU                     sbank61p
+010900                 SCREEN61-BUILD-AND-SEND-EXIT                     sbank61p
+011000       WHEN OTHER                                                 sbank61p
+011100         MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                      sbank61p
+011200         MOVE '0002' TO ABEND-CODE                                sbank61p
+011300         MOVE SPACES TO ABEND-REASON                              sbank61p
+011400         COPY CABENDPO.                                           sbank61p
+011500     END-EVALUATE.                                                sbank61p
+011600                                                                  sbank61p
+011700* Call the appropriate routine to handle the business logic       sbank61p
+011800     IF BANK-MAP-FUNCTION-GET                                     sbank61p
+011900        EXEC CICS LINK PROGRAM(WS-BUSINESS-LOGIC-PGM)             sbank61p
+012000                       COMMAREA(WS-BANK-DATA)                     sbank61p
+012100                       LENGTH(LENGTH OF WS-BANK-DATA)             sbank61p
+012200        END-EXEC                                                  sbank61p
+012300     END-IF.                                                      sbank61p
+012400                                                                  sbank61p
+012500***************************************************************** sbank61p
+012600* Now we have to have finished and can return to our invoker.   * sbank61p
+012700***************************************************************** sbank61p
+012800* Now return to CICS                                              sbank61p
+012900     MOVE WS-BANK-DATA-AREAS (1:LENGTH OF WS-BANK-DATA-AREAS)     sbank61p
+013000       TO DFHCOMMAREA (1:WS-SAVED-EIBCALEN).                      sbank61p
+013100     EXEC CICS                                                    sbank61p
+013200          RETURN                                                  sbank61p
+013300     END-EXEC.                                                    sbank61p
+013400     GOBACK.                                                      sbank61p
+013500                                                                  sbank61p
+013600***************************************************************** sbank61p
+013700* Screen processing for MBANK61                                 * sbank61p
+013800*---------------------------------------------------------------* sbank61p
+013900* Retrieve data from screen and format it                       * sbank61p
+014000***************************************************************** sbank61p
+014100 SCREEN61-READ.                                                   sbank61p
+014200     MOVE 'BBANK61P' TO WS-BUSINESS-LOGIC-PGM.                    sbank61p
+014300     IF BANK-AID-CLEAR                                            sbank61p
+014400        SET BANK-AID-PFK03 TO TRUE                                sbank61p
+014500        GO TO SCREEN61-READ-EXIT                                  sbank61p
+014600     END-IF.                                                      sbank61p
+014700     IF BANK-ENV-CICS                                             sbank61p
+014800        GO TO SCREEN61-READ-CICS                                  sbank61p
+014900     ELSE                                                         sbank61p
+015000        GO TO SCREEN61-READ-INET                                  sbank61p
+015100     END-IF.                                                      sbank61p
+015200                                                                  sbank61p
+015300 SCREEN61-READ-CICS.                                              sbank61p
+015400     IF BANK-HELP-INACTIVE                                        sbank61p
+015500        EXEC CICS RECEIVE MAP('BANK61A')                          sbank61p
+015600                          MAPSET('MBANK61')                       sbank61p
+015700        END-EXEC                                                  sbank61p
+015800     ELSE                                                         sbank61p
+015900        EXEC CICS RECEIVE MAP('HELP61A')                          sbank61p
+016000                          MAPSET('MBANK61')                       sbank61p
+016100        END-EXEC                                                  sbank61p
+016200        GO TO SCREEN61-READ-EXIT                                  sbank61p
+016300     END-IF.                                                      sbank61p
+016400                                                                  sbank61p
+016500     IF NRP1DAYL IN BANK61AI IS EQUAL TO 0                        sbank61p
+016600        MOVE SPACES TO NRP1DAYI IN BANK61AI                       sbank61p
+016700     END-IF.                                                      sbank61p
+016800                                                                  sbank61p
+016900     IF NRP1AMTL IN BANK61AI IS EQUAL TO 0                        sbank61p
+017000        MOVE SPACES TO NRP1AMTI IN BANK61AI                       sbank61p
+017100     END-IF.                                                      sbank61p
+017200                                                                  sbank61p
+017300     IF NRP1PIDL IN BANK61AI IS EQUAL TO 0                        sbank61p
+017400        MOVE SPACES TO NRP1PIDI IN BANK61AI                       sbank61p
+017500     END-IF.                                                      sbank61p
+017600                                                                  sbank61p
+017700     IF NRP1ACCL IN BANK61AI IS EQUAL TO 0                        sbank61p
+017800        MOVE SPACES TO NRP1ACCI IN BANK61AI                       sbank61p
+017900     END-IF.                                                      sbank61p
+018000                                                                  sbank61p
+018100     IF NRP2DAYL IN BANK61AI IS EQUAL TO 0                        sbank61p
+018200        MOVE SPACES TO NRP2DAYI IN BANK61AI                       sbank61p
+018300     END-IF.                                                      sbank61p
+018400                                                                  sbank61p
+018500     IF NRP2AMTL IN BANK61AI IS EQUAL TO 0                        sbank61p
+018600        MOVE SPACES TO NRP2AMTI IN BANK61AI                       sbank61p
+018700     END-IF.                                                      sbank61p
+018800                                                                  sbank61p
+018900     IF NRP2PIDL IN BANK61AI IS EQUAL TO 0                        sbank61p
+019000        MOVE SPACES TO NRP2PIDI IN BANK61AI                       sbank61p
+019100     END-IF.                                                      sbank61p
+019200                                                                  sbank61p
+019300     IF NRP2ACCL IN BANK61AI IS EQUAL TO 0                        sbank61p
+019400        MOVE SPACES TO NRP2ACCI IN BANK61AI                       sbank61p
+019500     END-IF.                                                      sbank61p
+019600                                                                  sbank61p
+019700     IF NRP3DAYL IN BANK61AI IS EQUAL TO 0                        sbank61p
+019800        MOVE SPACES TO NRP3DAYI IN BANK61AI                       sbank61p
+019900     END-IF.                                                      sbank61p
+020000                                                                  sbank61p
+020100     IF NRP3AMTL IN BANK61AI IS EQUAL TO 0                        sbank61p
+020200        MOVE SPACES TO NRP3AMTI IN BANK61AI                       sbank61p
+020300     END-IF.                                                      sbank61p
+020400                                                                  sbank61p
+020500     IF NRP3PIDL IN BANK61AI IS EQUAL TO 0                        sbank61p
+020600        MOVE SPACES TO NRP3PIDI IN BANK61AI                       sbank61p
+020700     END-IF.                                                      sbank61p
+020800                                                                  sbank61p
+020900     IF NRP3ACCL IN BANK61AI IS EQUAL TO 0                        sbank61p
+021000        MOVE SPACES TO NRP3ACCI IN BANK61AI                       sbank61p
+021100     END-IF.                                                      sbank61p
+021200                                                                  sbank61p
+021300     MOVE NRP1DAYI IN BANK61AI TO BANK-SCR61-NEW-RP1DAY.          sbank61p
+021400     MOVE NRP1AMTI IN BANK61AI TO BANK-SCR61-NEW-RP1AMT.          sbank61p
+021500     MOVE NRP1PIDI IN BANK61AI TO BANK-SCR61-NEW-RP1PID.          sbank61p
+021600     MOVE NRP1ACCI IN BANK61AI TO BANK-SCR61-NEW-RP1ACC.          sbank61p
+021700     MOVE NRP2DAYI IN BANK61AI TO BANK-SCR61-NEW-RP2DAY.          sbank61p
+021800     MOVE NRP2AMTI IN BANK61AI TO BANK-SCR61-NEW-RP2AMT.          sbank61p
+021900     MOVE NRP2PIDI IN BANK61AI TO BANK-SCR61-NEW-RP2PID.          sbank61p
+022000     MOVE NRP2ACCI IN BANK61AI TO BANK-SCR61-NEW-RP2ACC.          sbank61p
+022100     MOVE NRP3DAYI IN BANK61AI TO BANK-SCR61-NEW-RP3DAY.          sbank61p
+022200     MOVE NRP3AMTI IN BANK61AI TO BANK-SCR61-NEW-RP3AMT.          sbank61p
+022300     MOVE NRP3PIDI IN BANK61AI TO BANK-SCR61-NEW-RP3PID.          sbank61p
+022400     MOVE NRP3ACCI IN BANK61AI TO BANK-SCR61-NEW-RP3ACC.          sbank61p
+022500                                                                  sbank61p
+022600     GO TO SCREEN61-READ-EXIT.                                    sbank61p
+022700                                                                  sbank61p
+022800 SCREEN61-READ-INET.                                              sbank61p
+022900     MOVE EXT-IP61-NRP1DAY TO BANK-SCR61-NEW-RP1DAY.              sbank61p
+023000     MOVE EXT-IP61-NRP1AMT TO BANK-SCR61-NEW-RP1AMT.              sbank61p
+023100     MOVE EXT-IP61-NRP1PID TO BANK-SCR61-NEW-RP1PID.              sbank61p
+023200     MOVE EXT-IP61-NRP1ACC TO BANK-SCR61-NEW-RP1ACC.              sbank61p
+023300     MOVE EXT-IP61-NRP2DAY TO BANK-SCR61-NEW-RP2DAY.              sbank61p
+023400     MOVE EXT-IP61-NRP2AMT TO BANK-SCR61-NEW-RP2AMT.              sbank61p
+023500     MOVE EXT-IP61-NRP2PID TO BANK-SCR61-NEW-RP2PID.              sbank61p
+023600     MOVE EXT-IP61-NRP2ACC TO BANK-SCR61-NEW-RP2ACC.              sbank61p
+023700     MOVE EXT-IP61-NRP3DAY TO BANK-SCR61-NEW-RP3DAY.              sbank61p
+023800     MOVE EXT-IP61-NRP3AMT TO BANK-SCR61-NEW-RP3AMT.              sbank61p
+023900     MOVE EXT-IP61-NRP3PID TO BANK-SCR61-NEW-RP3PID.              sbank61p
+024000     MOVE EXT-IP61-NRP3ACC TO BANK-SCR61-NEW-RP3ACC.              sbank61p
+024100     GO TO SCREEN61-READ-EXIT.                                    sbank61p
+024200                                                                  sbank61p
+024300 SCREEN61-READ-EXIT.                                              sbank61p
+024400     EXIT.                                                        sbank61p
+024500                                                                  sbank61p
+024600***************************************************************** sbank61p
+024700* Screen processing for SCREEN61 (BANK61/HELP61)                * sbank61p
+024800*---------------------------------------------------------------* sbank61p
+024900* Build the output screen and send it                           * sbank61p
+025000***************************************************************** sbank61p
+025100 SCREEN61-BUILD-AND-SEND.                                         sbank61p
+025200* Clear map area, get date & time and move to the map             sbank61p
+025300     MOVE LOW-VALUES TO BANK61AO.                                 sbank61p
+025400     MOVE EIBTIME TO DD-TIME-INPUT-N.                             sbank61p
+025500     MOVE EIBDATE TO DDI-DATA-YYDDD-YYDDD-N.                      sbank61p
+025600     SET DDI-YYDDD TO TRUE.                                       sbank61p
+025700     SET DDO-DD-MMM-YYYY TO TRUE.                                 sbank61p
+025800     PERFORM CALL-DATECONV THRU                                   sbank61p
+025900             CALL-DATECONV-EXIT.                                  sbank61p
+026000* Ensure the last map fields are correct                          sbank61p
+026100     IF BANK-HELP-ACTIVE                                          sbank61p
+026200        MOVE 'MBANK61' TO BANK-LAST-MAPSET                        sbank61p
+026300        MOVE 'HELP61A' TO BANK-LAST-MAP                           sbank61p
+026400     ELSE                                                         sbank61p
+026500        MOVE 'MBANK61' TO BANK-LAST-MAPSET                        sbank61p
+026600        MOVE 'BANK61A' TO BANK-LAST-MAP                           sbank61p
+026700     END-IF.                                                      sbank61p
+026800     IF BANK-ENV-CICS                                             sbank61p
+026900        GO TO SCREEN61-BUILD-AND-SEND-CICS                        sbank61p
+027000     ELSE                                                         sbank61p
+027100        GO TO SCREEN61-BUILD-AND-SEND-INET                        sbank61p
+027200     END-IF.                                                      sbank61p
+027300                                                                  sbank61p
+027400 SCREEN61-BUILD-AND-SEND-CICS.                                    sbank61p
+027500     IF BANK-LAST-MAP IS EQUAL TO 'BANK61A'                       sbank61p
+027600        GO TO BANK61-BUILD-AND-SEND-CICS                          sbank61p
+027700     END-IF.                                                      sbank61p
+027800     IF BANK-LAST-MAP IS EQUAL TO 'HELP61A'                       sbank61p
+027900        GO TO HELP61-BUILD-AND-SEND-CICS                          sbank61p
+028000     END-IF.                                                      sbank61p
+028100     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                          sbank61p
+028200     MOVE '0003' TO ABEND-CODE                                    sbank61p
+028300     MOVE SPACES TO ABEND-REASON                                  sbank61p
+028400     COPY CABENDPO.                                               sbank61p
+028500     GOBACK.                                                      sbank61p
+028600                                                                  sbank61p
+028700 BANK61-BUILD-AND-SEND-CICS.                                      sbank61p
+028800     COPY CSCRNHP1 REPLACING ==<<SCRN>>== BY ==BANK61AO==.        sbank61p
+028900     COPY CVERSNP1 REPLACING ==<<SCRN>>== BY ==BANK61AO==.        sbank61p
+029000     MOVE WS-TRAN-ID TO TRANO IN BANK61AO.                        sbank61p
+029100     MOVE DD-TIME-OUTPUT TO TIMEO IN BANK61AO.                    sbank61p
+029200     MOVE DDO-DATA TO DATEO IN BANK61AO.                          sbank61p
+029300* Move in any error message                                       sbank61p
+029400     MOVE BANK-ERROR-MSG TO ERRMSGO IN BANK61AO.                  sbank61p
+029500* Move in screen specific fields                                  sbank61p
+029600     MOVE BANK-SCR61-CONTACT-ID TO USERIDO IN BANK61AO.           sbank61p
+029700     MOVE BANK-SCR61-CONTACT-NAME TO USERNMO IN BANK61AO.         sbank61p
+029800     MOVE BANK-SCR61-ACCNO TO ACCNOO IN BANK61AO.                 sbank61p
+029900                                                                  sbank61p
+030000     MOVE BANK-SCR61-OLD-RP1DAY TO ORP1DAYO IN BANK61AO.          sbank61p
+030100     MOVE BANK-SCR61-OLD-RP1AMT TO ORP1AMTO IN BANK61AO.          sbank61p
+030200     MOVE BANK-SCR61-OLD-RP1PID TO ORP1PIDO IN BANK61AO.          sbank61p
+030300     MOVE BANK-SCR61-OLD-RP1ACC TO ORP1ACCO IN BANK61AO.          sbank61p
+030400     MOVE BANK-SCR61-OLD-RP2DAY TO ORP2DAYO IN BANK61AO.          sbank61p
+030500     MOVE BANK-SCR61-OLD-RP2AMT TO ORP2AMTO IN BANK61AO.          sbank61p
+030600     MOVE BANK-SCR61-OLD-RP2PID TO ORP2PIDO IN BANK61AO.          sbank61p
+030700     MOVE BANK-SCR61-OLD-RP2ACC TO ORP2ACCO IN BANK61AO.          sbank61p
+030800     MOVE BANK-SCR61-OLD-RP3DAY TO ORP3DAYO IN BANK61AO.          sbank61p
+030900     MOVE BANK-SCR61-OLD-RP3AMT TO ORP3AMTO IN BANK61AO.          sbank61p
+031000     MOVE BANK-SCR61-OLD-RP3PID TO ORP3PIDO IN BANK61AO.          sbank61p
+031100     MOVE BANK-SCR61-OLD-RP3ACC TO ORP3ACCO IN BANK61AO.          sbank61p
+031200     MOVE BANK-SCR61-NEW-RP1DAY TO NRP1DAYO IN BANK61AO.          sbank61p
+031300     MOVE BANK-SCR61-NEW-RP1AMT TO NRP1AMTO IN BANK61AO.          sbank61p
+031400     MOVE BANK-SCR61-NEW-RP1PID TO NRP1PIDO IN BANK61AO.          sbank61p
+031500     MOVE BANK-SCR61-NEW-RP1ACC TO NRP1ACCO IN BANK61AO.          sbank61p
+031600     MOVE BANK-SCR61-NEW-RP2DAY TO NRP2DAYO IN BANK61AO.          sbank61p
+031700     MOVE BANK-SCR61-NEW-RP2AMT TO NRP2AMTO IN BANK61AO.          sbank61p
+031800     MOVE BANK-SCR61-NEW-RP2PID TO NRP2PIDO IN BANK61AO.          sbank61p
+031900     MOVE BANK-SCR61-NEW-RP2ACC TO NRP2ACCO IN BANK61AO.          sbank61p
+032000     MOVE BANK-SCR61-NEW-RP3DAY TO NRP3DAYO IN BANK61AO.          sbank61p
+032100     MOVE BANK-SCR61-NEW-RP3AMT TO NRP3AMTO IN BANK61AO.          sbank61p
+032200     MOVE BANK-SCR61-NEW-RP3PID TO NRP3PIDO IN BANK61AO.          sbank61p
+032300     MOVE BANK-SCR61-NEW-RP3ACC TO NRP3ACCO IN BANK61AO.          sbank61p
+032400     IF RP-CHANGE-VERIFY                                          sbank61p
+032500        MOVE DFHBMPRF TO NRP1DAYA IN BANK61AI                     sbank61p
+032600        MOVE DFHBMPRF TO NRP1AMTA IN BANK61AI                     sbank61p
+032700        MOVE DFHBMPRF TO NRP1PIDA IN BANK61AI                     sbank61p
+032800        MOVE DFHBMPRF TO NRP1ACCA IN BANK61AI                     sbank61p
+032900        MOVE DFHBMPRF TO NRP2DAYA IN BANK61AI                     sbank61p
+033000        MOVE DFHBMPRF TO NRP2AMTA IN BANK61AI                     sbank61p
+033100        MOVE DFHBMPRF TO NRP2PIDA IN BANK61AI                     sbank61p
+033200        MOVE DFHBMPRF TO NRP2ACCA IN BANK61AI                     sbank61p
+033300        MOVE DFHBMPRF TO NRP3DAYA IN BANK61AI                     sbank61p
+033400        MOVE DFHBMPRF TO NRP3AMTA IN BANK61AI                     sbank61p
+033500        MOVE DFHBMPRF TO NRP3PIDA IN BANK61AI                     sbank61p
+033600        MOVE DFHBMPRF TO NRP3ACCA IN BANK61AI                     sbank61p
+033700     END-IF.                                                      sbank61p
+033800* Turn colour off if required                                     sbank61p
+033900     IF COLOUR-OFF                                                sbank61p
+034000        MOVE DFHGREEN TO TXT01C IN BANK61AO                       sbank61p
+034100        MOVE DFHGREEN TO SCRNC IN BANK61AO                        sbank61p
+034200        MOVE DFHGREEN TO HEAD1C IN BANK61AO                       sbank61p
+034300        MOVE DFHGREEN TO DATEC IN BANK61AO                        sbank61p
+034400        MOVE DFHGREEN TO TXT02C IN BANK61AO                       sbank61p
+034500        MOVE DFHGREEN TO TRANC IN BANK61AO                        sbank61p
+034600        MOVE DFHGREEN TO HEAD2C IN BANK61AO                       sbank61p
+034700        MOVE DFHGREEN TO TIMEC IN BANK61AO                        sbank61p
+034800        MOVE DFHGREEN TO TXT03C IN BANK61AO                       sbank61p
+034900        MOVE DFHGREEN TO USERIDC IN BANK61AO                      sbank61p
+035000        MOVE DFHGREEN TO TXT04C IN BANK61AO                       sbank61p
+035100        MOVE DFHGREEN TO USERNMC IN BANK61AO                      sbank61p
+035200        MOVE DFHGREEN TO TXT05C IN BANK61AO                       sbank61p
+035300        MOVE DFHGREEN TO ACCNOC IN BANK61AO                       sbank61p
+035400        MOVE DFHGREEN TO NRP1DAYC IN BANK61AO                     sbank61p
+035500        MOVE DFHGREEN TO ORP1DAYC IN BANK61AO                     sbank61p
+035600        MOVE DFHGREEN TO NRP1AMTC IN BANK61AO                     sbank61p
+035700        MOVE DFHGREEN TO ORP1AMTC IN BANK61AO                     sbank61p
+035800        MOVE DFHGREEN TO NRP1PIDC IN BANK61AO                     sbank61p
+035900        MOVE DFHGREEN TO ORP1PIDC IN BANK61AO                     sbank61p
+036000        MOVE DFHGREEN TO NRP1ACCC IN BANK61AO                     sbank61p
+036100        MOVE DFHGREEN TO ORP1ACCC IN BANK61AO                     sbank61p
+036200        MOVE DFHGREEN TO NRP2DAYC IN BANK61AO                     sbank61p
+036300        MOVE DFHGREEN TO ORP2DAYC IN BANK61AO                     sbank61p
+036400        MOVE DFHGREEN TO NRP2AMTC IN BANK61AO                     sbank61p
+036500        MOVE DFHGREEN TO ORP2AMTC IN BANK61AO                     sbank61p
+036600        MOVE DFHGREEN TO NRP2PIDC IN BANK61AO                     sbank61p
+036700        MOVE DFHGREEN TO ORP2PIDC IN BANK61AO                     sbank61p
+036800        MOVE DFHGREEN TO NRP2ACCC IN BANK61AO                     sbank61p
+036900        MOVE DFHGREEN TO ORP2ACCC IN BANK61AO                     sbank61p
+037000        MOVE DFHGREEN TO NRP3DAYC IN BANK61AO                     sbank61p
+037100        MOVE DFHGREEN TO ORP3DAYC IN BANK61AO                     sbank61p
+037200        MOVE DFHGREEN TO NRP3AMTC IN BANK61AO                     sbank61p
+037300        MOVE DFHGREEN TO ORP3AMTC IN BANK61AO                     sbank61p
+037400        MOVE DFHGREEN TO NRP3PIDC IN BANK61AO                     sbank61p
+037500        MOVE DFHGREEN TO ORP3PIDC IN BANK61AO                     sbank61p
+037600        MOVE DFHGREEN TO NRP3ACCC IN BANK61AO                     sbank61p
+037700        MOVE DFHGREEN TO ORP3ACCC IN BANK61AO                     sbank61p
+037800        MOVE DFHGREEN TO ERRMSGC IN BANK61AO                      sbank61p
+037900        MOVE DFHGREEN TO TXT17C IN BANK61AO                       sbank61p
+038000        MOVE DFHGREEN TO VERC IN BANK61AO                         sbank61p
+038100     END-IF.                                                      sbank61p
+038200                                                                  sbank61p
+038300     EXEC CICS SEND MAP('BANK61A')                                sbank61p
+038400                    MAPSET('MBANK61')                             sbank61p
+038500                    ERASE                                         sbank61p
+038600                    FREEKB                                        sbank61p
+038700     END-EXEC.                                                    sbank61p
+038800     GO TO SCREEN61-BUILD-AND-SEND-EXIT.                          sbank61p
+038900                                                                  sbank61p
+039000 HELP61-BUILD-AND-SEND-CICS.                                      sbank61p
+039100     COPY CSCRNHP2 REPLACING ==:OPTN:== BY ==BANK==               sbank61p
+039200                             ==<<SCRN>>== BY ==HELP61AO==.        sbank61p
+039300                                                                  sbank61p
+039400     EXEC CICS SEND MAP('HELP61A')                                sbank61p
+039500                    MAPSET('MBANK61')                             sbank61p
+039600                    ERASE                                         sbank61p
+039700                    FREEKB                                        sbank61p
+039800     END-EXEC.                                                    sbank61p
+039900     GO TO SCREEN61-BUILD-AND-SEND-EXIT.                          sbank61p
+040000                                                                  sbank61p
+040100 SCREEN61-BUILD-AND-SEND-INET.                                    sbank61p
+040200     MOVE SPACES TO EXT-OP-DATA.                                  sbank61p
+040300     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              sbank61p
+040400     MOVE DDO-DATA TO EXT-OP-DATE.                                sbank61p
+040500     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          sbank61p
+040550     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   sbank61p
+040600     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         sbank61p
+040700     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          sbank61p
+040800     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          sbank61p
+040900     CALL 'SVERSONP' USING SCREEN-TITLES.                         sbank61p
+041000     MOVE VERSION TO EXT-OP-VERSION.                              sbank61p
+041100* Move in screen name                                             sbank61p
+041200     MOVE 'BANK61' TO EXT-OP-SCREEN.                              sbank61p
+041300* Move in userid and any error message                            sbank61p
+041400     MOVE BANK-ERROR-MSG TO EXT-OP-ERR-MSG.                       sbank61p
+041500     MOVE BANK-USERID TO EXT-OP-USERID.                           sbank61p
+041600     MOVE BANK-USERID-NAME TO EXT-OP-NAME.                        sbank61p
+041700* Move in screen specific fields                                  sbank61p
+041800     MOVE BANK-SCR61-OLD-RP1DAY TO EXT-OP61-ORP1DAY.              sbank61p
+041900     MOVE BANK-SCR61-OLD-RP1AMT TO EXT-OP61-ORP1AMT.              sbank61p
+042000     MOVE BANK-SCR61-OLD-RP1PID TO EXT-OP61-ORP1PID.              sbank61p
+042100     MOVE BANK-SCR61-OLD-RP1ACC TO EXT-OP61-ORP1ACC.              sbank61p
+042200     MOVE BANK-SCR61-OLD-RP2DAY TO EXT-OP61-ORP2DAY.              sbank61p
+042300     MOVE BANK-SCR61-OLD-RP2AMT TO EXT-OP61-ORP2AMT.              sbank61p
+042400     MOVE BANK-SCR61-OLD-RP2PID TO EXT-OP61-ORP2PID.              sbank61p
+042500     MOVE BANK-SCR61-OLD-RP2ACC TO EXT-OP61-ORP2ACC.              sbank61p
+042600     MOVE BANK-SCR61-OLD-RP3DAY TO EXT-OP61-ORP3DAY.              sbank61p
+042700     MOVE BANK-SCR61-OLD-RP3AMT TO EXT-OP61-ORP3AMT.              sbank61p
+042800     MOVE BANK-SCR61-OLD-RP3PID TO EXT-OP61-ORP3PID.              sbank61p
+042900     MOVE BANK-SCR61-OLD-RP3ACC TO EXT-OP61-ORP3ACC.              sbank61p
+043000     MOVE BANK-SCR61-NEW-RP1DAY TO EXT-OP61-NRP1DAY.              sbank61p
+043100     MOVE BANK-SCR61-NEW-RP1AMT TO EXT-OP61-NRP1AMT.              sbank61p
+043200     MOVE BANK-SCR61-NEW-RP1PID TO EXT-OP61-NRP1PID.              sbank61p
+043300     MOVE BANK-SCR61-NEW-RP1ACC TO EXT-OP61-NRP1ACC.              sbank61p
+043400     MOVE BANK-SCR61-NEW-RP2DAY TO EXT-OP61-NRP2DAY.              sbank61p
+043500     MOVE BANK-SCR61-NEW-RP2AMT TO EXT-OP61-NRP2AMT.              sbank61p
+043600     MOVE BANK-SCR61-NEW-RP2PID TO EXT-OP61-NRP2PID.              sbank61p
+043700     MOVE BANK-SCR61-NEW-RP2ACC TO EXT-OP61-NRP2ACC.              sbank61p
+043800     MOVE BANK-SCR61-NEW-RP3DAY TO EXT-OP61-NRP3DAY.              sbank61p
+043900     MOVE BANK-SCR61-NEW-RP3AMT TO EXT-OP61-NRP3AMT.              sbank61p
+044000     MOVE BANK-SCR61-NEW-RP3PID TO EXT-OP61-NRP3PID.              sbank61p
+044100     MOVE BANK-SCR61-NEW-RP3ACC TO EXT-OP61-NRP3ACC.              sbank61p
+044200                                                                  sbank61p
+044300 SCREEN61-BUILD-AND-SEND-EXIT.                                    sbank61p
+044400     EXIT.                                                        sbank61p
+044500                                                                  sbank61p
+044600***************************************************************** sbank61p
+044700* Call common routine to perform date conversions               * sbank61p
+044800***************************************************************** sbank61p
+044900 CALL-DATECONV.                                                   sbank61p
+045000     MOVE BANK-ENV TO DD-ENV.                                     sbank61p
+045100     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           sbank61p
+045200     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            sbank61p
+045300 CALL-DATECONV-EXIT.                                              sbank61p
+045400     EXIT.                                                        sbank61p
+045500                                                                  sbank61p
+045600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     sbank61p

@@ -0,0 +1,197 @@
+000100******************************************************************dbank14p
+000200*                                                                 dbank14p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * dbank14p
+000400*   This demonstration program is provided for use by users     * dbank14p
+000500*   of Micro Focus products and may be used, modified and       * dbank14p
+000600*   distributed as part of your application provided that       * dbank14p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank14p
+000800*   in this material.                                           * dbank14p
+000900*                                                                 dbank14p
+001000******************************************************************dbank14p
+001100                                                                  dbank14p
+001200******************************************************************dbank14p
+001300* Program:     DBANK14P.CBL                                     * dbank14p
+001400* Function:    Maintain the ATM PIN failed-attempt lockout      * dbank14p
+001500*              counter for a contact                            * dbank14p
+001600*              VSAM Version                                     * dbank14p
+001700******************************************************************dbank14p
+001800                                                                  dbank14p
+001900 IDENTIFICATION DIVISION.                                         dbank14p
+002000 PROGRAM-ID.                                                      dbank14p
+002100     DBANK14P.                                                    dbank14p
+002200 DATE-WRITTEN.                                                    dbank14p
+002300     March 2011.                                                  dbank14p
+002400 DATE-COMPILED.                                                   dbank14p
+002500     Today.                                                       dbank14p
+002600                                                                  dbank14p
+002700 ENVIRONMENT DIVISION.                                            dbank14p
+002800                                                                  dbank14p
+002900 DATA DIVISION.                                                   dbank14p
+003000                                                                  dbank14p
+003100 WORKING-STORAGE SECTION.                                         dbank14p
+003200 01  WS-MISC-STORAGE.                                             dbank14p
+003300   05  WS-PROGRAM-ID                         PIC X(8)             dbank14p
+003400       VALUE 'DBANK14P'.                                          dbank14p
+003500   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank14p
+003600   05  WS-RESP                               PIC S9(8) COMP.      dbank14p
+003700   05  WS-BNKPINL-RID                        PIC X(5).            dbank14p
+003800                                                                  dbank14p
+003900 01  WS-BNKPINL-REC.                                              dbank14p
+004000 COPY CBANKVPL.                                                   dbank14p
+004100                                                                  dbank14p
+004200 01  WS-COMMAREA.                                                 dbank14p
+004300 COPY CBANKD14.                                                   dbank14p
+004400                                                                  dbank14p
+004500 COPY CABENDD.                                                    dbank14p
+004600                                                                  dbank14p
+004700 LINKAGE SECTION.                                                 dbank14p
+004800 01  DFHCOMMAREA.                                                 dbank14p
+004900   05  LK-COMMAREA                           PIC X(1)             dbank14p
+005000       OCCURS 1 TO 4096 TIMES                                     dbank14p
+005100         DEPENDING ON WS-COMMAREA-LENGTH.                         dbank14p
+005200                                                                  dbank14p
+005300 COPY CENTRY.                                                     dbank14p
+005400******************************************************************dbank14p
+005500* Move the passed data to our area                              * dbank14p
+005600******************************************************************dbank14p
+005700     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank14p
+005800     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank14p
+005900                                                                  dbank14p
+006000******************************************************************dbank14p
+006100* Initialize our output area                                    * dbank14p
+006200******************************************************************dbank14p
+006300     MOVE SPACES TO CD14O-DATA.                                   dbank14p
+006400     SET CD14O-NOT-LOCKED TO TRUE.                                dbank14p
+006500     MOVE 0 TO CD14O-FAIL-COUNT.                                  dbank14p
+006600                                                                  dbank14p
+006700******************************************************************dbank14p
+006800* See what kind of request we have and react accordingly        * dbank14p
+006900******************************************************************dbank14p
+007000     EVALUATE TRUE                                                dbank14p
+007100       WHEN CD14I-READ                                            dbank14p
+007200         PERFORM READ-PROCESSING THRU                             dbank14p
+007300                 READ-PROCESSING-EXIT                             dbank14p
+007400       WHEN CD14I-FAIL                                            dbank14p
+007500         PERFORM FAIL-PROCESSING THRU                             dbank14p
+007600                 FAIL-PROCESSING-EXIT                             dbank14p
+007700       WHEN CD14I-RESET                                           dbank14p
+007800         PERFORM RESET-PROCESSING THRU                            dbank14p
+007900                 RESET-PROCESSING-EXIT                            dbank14p
+008000       WHEN OTHER                                                 dbank14p
+008100         MOVE 'Bad request code' TO CD14O-MSG                     dbank14p
+008200     END-EVALUATE.                                                dbank14p
+008300                                                                  dbank14p
+008400******************************************************************dbank14p
+008500* Move the result back to the callers area                      * dbank14p
+008600******************************************************************dbank14p
+008700     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank14p
+008800                                                                  dbank14p
+008900******************************************************************dbank14p
+009000* Return to our caller                                          * dbank14p
+009100******************************************************************dbank14p
+009200 COPY CRETURN.                                                    dbank14p
+009300                                                                  dbank14p
+009400******************************************************************dbank14p
+009500* Read request - report the current lock/fail-count status      * dbank14p
+009600******************************************************************dbank14p
+009700 READ-PROCESSING.                                                 dbank14p
+009800     MOVE CD14I-CONTACT-ID TO WS-BNKPINL-RID.                     dbank14p
+009900     EXEC CICS READ FILE('BNKPINL')                               dbank14p
+010000                    INTO(WS-BNKPINL-REC)                          dbank14p
+010100                    LENGTH(LENGTH OF WS-BNKPINL-REC)              dbank14p
+010200                    RIDFLD(WS-BNKPINL-RID)                        dbank14p
+010300                    RESP(WS-RESP)                                 dbank14p
+010400     END-EXEC.                                                    dbank14p
+010500     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank14p
+010600        MOVE PNL-REC-FAIL-COUNT TO CD14O-FAIL-COUNT               dbank14p
+010700        IF PNL-REC-LOCKED                                         dbank14p
+010800           SET CD14O-LOCKED TO TRUE                               dbank14p
+010900        ELSE                                                      dbank14p
+011000           SET CD14O-NOT-LOCKED TO TRUE                           dbank14p
+011100        END-IF                                                    dbank14p
+011200     END-IF.                                                      dbank14p
+011300 READ-PROCESSING-EXIT.                                            dbank14p
+011400     EXIT.                                                        dbank14p
+011500                                                                  dbank14p
+011600******************************************************************dbank14p
+011700* Fail request - a bad PIN was just entered, so bump the        * dbank14p
+011800* contact's consecutive-failure count and lock the card once    * dbank14p
+011900* it reaches three                                               *dbank14p
+012000******************************************************************dbank14p
+012100 FAIL-PROCESSING.                                                 dbank14p
+012200     MOVE CD14I-CONTACT-ID TO WS-BNKPINL-RID.                     dbank14p
+012300     EXEC CICS READ FILE('BNKPINL')                               dbank14p
+012400                    UPDATE                                        dbank14p
+012500                    INTO(WS-BNKPINL-REC)                          dbank14p
+012600                    LENGTH(LENGTH OF WS-BNKPINL-REC)              dbank14p
+012700                    RIDFLD(WS-BNKPINL-RID)                        dbank14p
+012800                    RESP(WS-RESP)                                 dbank14p
+012900     END-EXEC.                                                    dbank14p
+013000     IF WS-RESP IS EQUAL TO DFHRESP(NOTFND)                       dbank14p
+013100        MOVE SPACES TO WS-BNKPINL-REC                             dbank14p
+013200        MOVE CD14I-CONTACT-ID TO PNL-REC-PID                      dbank14p
+013300        MOVE 1 TO PNL-REC-FAIL-COUNT                              dbank14p
+013400        SET PNL-REC-NOT-LOCKED TO TRUE                            dbank14p
+013500        EXEC CICS WRITE FILE('BNKPINL')                           dbank14p
+013600                       FROM(WS-BNKPINL-REC)                       dbank14p
+013700                       LENGTH(LENGTH OF WS-BNKPINL-REC)           dbank14p
+013800                       RIDFLD(WS-BNKPINL-RID)                     dbank14p
+013900                       RESP(WS-RESP)                              dbank14p
+014000        END-EXEC                                                  dbank14p
+014100        MOVE PNL-REC-FAIL-COUNT TO CD14O-FAIL-COUNT               dbank14p
+014200        SET CD14O-NOT-LOCKED TO TRUE                              dbank14p
+014300        GO TO FAIL-PROCESSING-EXIT                                dbank14p
+014400     END-IF.                                                      dbank14p
+014500     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank14p
+014600        MOVE 'Unable to lock record' TO CD14O-MSG                 dbank14p
+014700        GO TO FAIL-PROCESSING-EXIT                                dbank14p
+014800     END-IF.                                                      dbank14p
+014900     ADD 1 TO PNL-REC-FAIL-COUNT.                                 dbank14p
+015000     IF PNL-REC-FAIL-COUNT IS GREATER THAN OR EQUAL TO 3          dbank14p
+015100        SET PNL-REC-LOCKED TO TRUE                                dbank14p
+015200     END-IF.                                                      dbank14p
+015300     EXEC CICS REWRITE FILE('BNKPINL')                            dbank14p
+015400                    FROM(WS-BNKPINL-REC)                          dbank14p
+015500                    LENGTH(LENGTH OF WS-BNKPINL-REC)              dbank14p
+015600                    RESP(WS-RESP)                                 dbank14p
+015700     END-EXEC.                                                    dbank14p
+015800     MOVE PNL-REC-FAIL-COUNT TO CD14O-FAIL-COUNT.                 dbank14p
+015900     IF PNL-REC-LOCKED                                            dbank14p
+016000        SET CD14O-LOCKED TO TRUE                                  dbank14p
+016100     ELSE                                                         dbank14p
+016200        SET CD14O-NOT-LOCKED TO TRUE                              dbank14p
+016300     END-IF.                                                      dbank14p
+016400 FAIL-PROCESSING-EXIT.                                            dbank14p
+016500     EXIT.                                                        dbank14p
+016600                                                                  dbank14p
+016700******************************************************************dbank14p
+016800* Reset request - a teller is clearing the lock after verifying * dbank14p
+016900* the customer                                                  * dbank14p
+017000******************************************************************dbank14p
+017100 RESET-PROCESSING.                                                dbank14p
+017200     MOVE CD14I-CONTACT-ID TO WS-BNKPINL-RID.                     dbank14p
+017300     EXEC CICS READ FILE('BNKPINL')                               dbank14p
+017400                    UPDATE                                        dbank14p
+017500                    INTO(WS-BNKPINL-REC)                          dbank14p
+017600                    LENGTH(LENGTH OF WS-BNKPINL-REC)              dbank14p
+017700                    RIDFLD(WS-BNKPINL-RID)                        dbank14p
+017800                    RESP(WS-RESP)                                 dbank14p
+017900     END-EXEC.                                                    dbank14p
+018000     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank14p
+018100        SET CD14O-NOT-LOCKED TO TRUE                              dbank14p
+018200        MOVE 0 TO CD14O-FAIL-COUNT                                dbank14p
+018300        GO TO RESET-PROCESSING-EXIT                               dbank14p
+018400     END-IF.                                                      dbank14p
+018500     MOVE 0 TO PNL-REC-FAIL-COUNT.                                dbank14p
+018600     SET PNL-REC-NOT-LOCKED TO TRUE.                              dbank14p
+018700     EXEC CICS REWRITE FILE('BNKPINL')                            dbank14p
+018800                    FROM(WS-BNKPINL-REC)                          dbank14p
+018900                    LENGTH(LENGTH OF WS-BNKPINL-REC)              dbank14p
+019000                    RESP(WS-RESP)                                 dbank14p
+019100     END-EXEC.                                                    dbank14p
+019200     SET CD14O-NOT-LOCKED TO TRUE.                                dbank14p
+019300     MOVE 0 TO CD14O-FAIL-COUNT.                                  dbank14p
+019400 RESET-PROCESSING-EXIT.                                           dbank14p
+019500     EXIT.                                                        dbank14p
+019600                                                                  dbank14p
+019700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank14p

@@ -1,49 +1,109 @@
-000100***************************************************************** dbankiop
+000100******************************************************************dbankiop
+000200*                                                                 dbankiop
 000200*                                                               * dbankiop
-000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * dbankiop
-000400*   This demonstration program is provided for use by users     * dbankiop
-000500*   of Micro Focus products and may be used, modified and       * dbankiop
-000600*   distributed as part of your application provided that       * dbankiop
-000700*   you properly acknowledge the copyright of Micro Focus       * dbankiop
-000800*   in this material.                                           * dbankiop
-000900*                                                               * dbankiop
-001000***************************************************************** dbankiop
+000300*  Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *  dbankiop
+000400*  This demonstration program is provided for use by users     *  dbankiop
+000500*  of Micro Focus products and may be used, modified and       *  dbankiop
+000600*  distributed as part of your application provided that       *  dbankiop
+000700*  you properly acknowledge the copyright of Micro Focus       *  dbankiop
+000800*  in this material.                                           *  dbankiop
+000900*                                                                 dbankiop
+001000******************************************************************dbankiop
 001100                                                                  dbankiop
-001200***************************************************************** dbankiop
+001200******************************************************************dbankiop
 001300* Program:     DBANKIOP.CBL                                     * dbankiop
-001400* Function:    Return data access method                        * dbankiop
+001400* Function:    Return data access method - VSAM or SQL,        *  dbankiop
+001450*              selectable at the deployment site                  dbankiop
 001500*              VSAM version                                     * dbankiop
-001600***************************************************************** dbankiop
+001600******************************************************************dbankiop
 001700                                                                  dbankiop
-001800 IDENTIFICATION DIVISION.                                         dbankiop
-001900 PROGRAM-ID.                                                      dbankiop
-002000     DBANKIOP.                                                    dbankiop
-002100 DATE-WRITTEN.                                                    dbankiop
-002200     September 2002.                                              dbankiop
-002300 DATE-COMPILED.                                                   dbankiop
-002400     Today.                                                       dbankiop
+001800  IDENTIFICATION DIVISION.                                        dbankiop
+001900  PROGRAM-ID.                                                     dbankiop
+002000      DBANKIOP.                                                   dbankiop
+002100  DATE-WRITTEN.                                                   dbankiop
+002200      September 2002.                                             dbankiop
+002300  DATE-COMPILED.                                                  dbankiop
+002400      Today.                                                      dbankiop
 002500                                                                  dbankiop
-002600 ENVIRONMENT DIVISION.                                            dbankiop
+002600  ENVIRONMENT DIVISION.                                           dbankiop
 002700                                                                  dbankiop
-002800 DATA DIVISION.                                                   dbankiop
+002800  DATA DIVISION.                                                  dbankiop
 002900                                                                  dbankiop
-003000 WORKING-STORAGE SECTION.                                         dbankiop
-003100 01  WS-MISC-STORAGE.                                             dbankiop
-003200   05  WS-PROGRAM-ID                         PIC X(8)             dbankiop
-003300       VALUE 'DBANKIOP'.                                          dbankiop
+003000  WORKING-STORAGE SECTION.                                        dbankiop
+003100  01  WS-MISC-STORAGE.                                            dbankiop
+003200    05  WS-PROGRAM-ID                         PIC X(8)            dbankiop
+003300        VALUE 'DBANKIOP'.                                         dbankiop
 003400                                                                  dbankiop
-003500 LINKAGE SECTION.                                                 dbankiop
-003600 01  LK-PASS-AREA                            PIC X(6).            dbankiop
-003700                                                                  dbankiop
-003800 PROCEDURE DIVISION USING LK-PASS-AREA.                           dbankiop
-003900***************************************************************** dbankiop
-004000* Move the data to the passed area                              * dbankiop
-004100***************************************************************** dbankiop
-004200     MOVE 'VSM   ' TO LK-PASS-AREA.                               dbankiop
-004300                                                                  dbankiop
-004400***************************************************************** dbankiop
-004500* Return to our caller                                          * dbankiop
-004600***************************************************************** dbankiop
-004700     GOBACK.                                                      dbankiop
-004800                                                                  dbankiop
-004900* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbankiop
+003410******************************************************************dbankiop
+003420* The data-access switch below decides which back end this     *  dbankiop
+003430* program reports to its caller.  A deployment site that has    * dbankiop
+003440* migrated the BNKACC/BNKATYP/BNKCUST/BNKTXN files to a SQL     * dbankiop
+003450* database changes the VALUE clause on WS-DATA-ACCESS below     * dbankiop
+003460* from 'VSM' to 'SQL'; SQL-BACKEND-CHECK then confirms the      * dbankiop
+003470* database is actually reachable before reporting SQL back to   * dbankiop
+003480* the caller, falling back to VSAM otherwise                    * dbankiop
+003490******************************************************************dbankiop
+003500  01  WS-DATA-REPOSITORY.                                         dbankiop
+003510    05  WS-DATA-ACCESS                        PIC X(3)            dbankiop
+003520        VALUE 'VSM'.                                              dbankiop
+003530      88  DATA-ACCESS-DLI                     VALUE 'DLI'.        dbankiop
+003540      88  DATA-ACCESS-SQL                     VALUE 'SQL'.        dbankiop
+003550      88  DATA-ACCESS-VSM                     VALUE 'VSM'.        dbankiop
+003560    05  WS-DATA-ACCESS-SQL-TYPE               PIC X(3)            dbankiop
+003570        VALUE 'DB2'.                                              dbankiop
+003580      88  SQL-ACCESS-DB2                      VALUE 'DB2'.        dbankiop
+003590      88  SQL-ACCESS-XDB                      VALUE 'XDB'.        dbankiop
+003600                                                                  dbankiop
+003610  01  SQLCA.                                                      dbankiop
+003620    05  SQLCODE                               PIC S9(9) COMP.     dbankiop
+003630                                                                  dbankiop
+003640  COPY CBANKSAC.                                                  dbankiop
+003650                                                                  dbankiop
+003660  COPY CBANKSAT.                                                  dbankiop
+003670                                                                  dbankiop
+003680  COPY CBANKSCS.                                                  dbankiop
+003690                                                                  dbankiop
+003700  COPY CBANKSTX.                                                  dbankiop
+003800                                                                  dbankiop
+003900  LINKAGE SECTION.                                                dbankiop
+004000  01  LK-PASS-AREA                            PIC X(6).           dbankiop
+004100                                                                  dbankiop
+004200  PROCEDURE DIVISION USING LK-PASS-AREA.                          dbankiop
+004300******************************************************************dbankiop
+004400* If a SQL back end has been selected, verify it is reachable   * dbankiop
+004500* before reporting it back to our caller                       *  dbankiop
+004600******************************************************************dbankiop
+004700      IF DATA-ACCESS-SQL                                          dbankiop
+004800         PERFORM SQL-BACKEND-CHECK THRU                           dbankiop
+004900                 SQL-BACKEND-CHECK-EXIT                           dbankiop
+005000      END-IF.                                                     dbankiop
+005100                                                                  dbankiop
+005200******************************************************************dbankiop
+005300* Move the data to the passed area                              * dbankiop
+005400******************************************************************dbankiop
+005500      MOVE WS-DATA-ACCESS TO LK-PASS-AREA.                        dbankiop
+005600                                                                  dbankiop
+005700******************************************************************dbankiop
+005800* Return to our caller                                          * dbankiop
+005900******************************************************************dbankiop
+006000      GOBACK.                                                     dbankiop
+006100                                                                  dbankiop
+006200******************************************************************dbankiop
+006300* Confirm the SQL database is reachable by probing the account  * dbankiop
+006400* table; if the probe fails, degrade to VSAM rather than tell   * dbankiop
+006500* the caller to use a back end that is not available            * dbankiop
+006600******************************************************************dbankiop
+006700  SQL-BACKEND-CHECK.                                              dbankiop
+006800      EXEC SQL                                                    dbankiop
+006900          SELECT BAC_PID                                          dbankiop
+007000            INTO :DCL-BAC-PID                                     dbankiop
+007100            FROM USERID.BNKACC                                    dbankiop
+007200           FETCH FIRST 1 ROW ONLY                                 dbankiop
+007300      END-EXEC.                                                   dbankiop
+007400      IF SQLCODE IS NOT EQUAL TO ZERO                             dbankiop
+007500         SET DATA-ACCESS-VSM TO TRUE                              dbankiop
+007600      END-IF.                                                     dbankiop
+007700  SQL-BACKEND-CHECK-EXIT.                                         dbankiop
+007800      EXIT.                                                       dbankiop
+007900                                                                  dbankiop
+008000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbankiop

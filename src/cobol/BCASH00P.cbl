@@ -39,6 +39,9 @@
 003900                                                                  bcash00p
 004000 01  WS-PERSON-DATA.                                              bcash00p
 004100 COPY CCASHD01.                                                   bcash00p
+004150                                                                  bcash00p
+004160 01  WS-PIN-LOCK-DATA.                                            bcash00p
+004170 COPY CBANKD14.                                                   bcash00p
 004200                                                                  bcash00p
 004300 COPY CABENDD.                                                    bcash00p
 004400                                                                  bcash00p
@@ -60,6 +63,21 @@
 006000* Ensure error message is cleared                               * bcash00p
 006100***************************************************************** bcash00p
 006200     MOVE SPACES TO CASH-ERROR-MSG.                               bcash00p
+006210                                                                  bcash00p
+006220***************************************************************** bcash00p
+006230* Refuse to even look up the PIN if the card is already locked  * bcash00p
+006240* out from too many consecutive bad PINs                        * bcash00p
+006250***************************************************************** bcash00p
+006260     MOVE SPACES TO CD14-DATA.                                    bcash00p
+006270     MOVE CASH-USERID TO CD14I-CONTACT-ID.                        bcash00p
+006280     SET CD14I-READ TO TRUE.                                      bcash00p
+006290 COPY CBANKX14.                                                   bcash00p
+006291     IF CD14O-LOCKED                                              bcash00p
+006292        SET CASH-PIN-STATUS-LOCKED TO TRUE                        bcash00p
+006293        MOVE 'Card locked - see a teller to reactivate'           bcash00p
+006294          TO CASH-ERROR-MSG                                       bcash00p
+006295        GO TO COMMON-RETURN                                       bcash00p
+006296     END-IF.                                                      bcash00p
 006300                                                                  bcash00p
 006400***************************************************************** bcash00p
 006500* This is the main process                                      * bcash00p
@@ -83,7 +101,22 @@
 008300         SET CASH-PIN-STATUS-INVALID TO TRUE                      bcash00p
 008400         MOVE 'PIN invalid' TO CASH-ERROR-MSG                     bcash00p
 008500     END-EVALUATE.                                                bcash00p
-008600     IF NOT CASH-PIN-STATUS-OK                                    bcash00p
+008510***************************************************************** bcash00p
+008520* A bad PIN was entered - bump the consecutive-failure count    * bcash00p
+008530* and lock the card if this was the third miss in a row         * bcash00p
+008540***************************************************************** bcash00p
+008550     IF CASH-PIN-STATUS-INVALID                                   bcash00p
+008560        MOVE SPACES TO CD14-DATA                                  bcash00p
+008570        MOVE CASH-USERID TO CD14I-CONTACT-ID                      bcash00p
+008580        SET CD14I-FAIL TO TRUE                                    bcash00p
+008590 COPY CBANKX14.                                                   bcash00p
+008595        IF CD14O-LOCKED                                           bcash00p
+008596           SET CASH-PIN-STATUS-LOCKED TO TRUE                     bcash00p
+008597           MOVE 'Card locked - see a teller to reactivate'        bcash00p
+008598             TO CASH-ERROR-MSG                                    bcash00p
+008599        END-IF                                                    bcash00p
+008600     END-IF.                                                      bcash00p
+008610     IF NOT CASH-PIN-STATUS-OK                                    bcash00p
 008700        GO TO COMMON-RETURN                                       bcash00p
 008800     END-IF.                                                      bcash00p
 008900     MOVE CASH-REQUEST-CODE TO WS-BUSINESS-PROGRAM(7:1)           bcash00p

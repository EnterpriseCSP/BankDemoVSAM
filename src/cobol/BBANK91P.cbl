@@ -0,0 +1,237 @@
+000100***************************************************************** bbank91p
+000200*                                                                 bbank91p
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * bbank91p
+000400*   This demonstration program is provided for use by users     * bbank91p
+000500*   of Micro Focus products and may be used, modified and       * bbank91p
+000600*   distributed as part of your application provided that       * bbank91p
+000700*   you properly acknowledge the copyright of Micro Focus       * bbank91p
+000800*   in this material.                                           * bbank91p
+000900*                                                                 bbank91p
+001000***************************************************************** bbank91p
+001100                                                                  bbank91p
+001200***************************************************************** bbank91p
+001300* Program:     BBANK91P.CBL                                     * bbank91p
+001400* Layer:       Business logic                                   * bbank91p
+001500* Function:    Maintain application-selection menu entries      * bbank91p
+001600***************************************************************** bbank91p
+001700                                                                  bbank91p
+001800 IDENTIFICATION DIVISION.                                         bbank91p
+001900 PROGRAM-ID.                                                      bbank91p
+002000     BBANK91P.                                                    bbank91p
+002100 DATE-WRITTEN.                                                    bbank91p
+002200     March 2011.                                                  bbank91p
+002300 DATE-COMPILED.                                                   bbank91p
+002400     Today.                                                       bbank91p
+002500                                                                  bbank91p
+002600 ENVIRONMENT DIVISION.                                            bbank91p
+002700                                                                  bbank91p
+002800 DATA DIVISION.                                                   bbank91p
+002900 WORKING-STORAGE SECTION.                                         bbank91p
+003000 01  WS-MISC-STORAGE.                                             bbank91p
+003100   05  WS-PROGRAM-ID                         PIC X(8)             bbank91p
+003200           VALUE 'BBANK91P'.                                      bbank91p
+003300   05  WS-INPUT-FLAG                         PIC X(1).            bbank91p
+003400     88  INPUT-OK                            VALUE '0'.           bbank91p
+003500     88  INPUT-ERROR                         VALUE '1'.           bbank91p
+003600   05  WS-RETURN-FLAG                        PIC X(1).            bbank91p
+003700     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    bbank91p
+003800     88  WS-RETURN-FLAG-ON                   VALUE '1'.           bbank91p
+003900   05  WS-RETURN-MSG                         PIC X(75).           bbank91p
+004000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        bbank91p
+004100   05  WS-ERROR-MSG                          PIC X(75).           bbank91p
+004200                                                                  bbank91p
+004300 01  WS-BANK-DATA.                                                bbank91p
+004400 COPY CBANKDAT.                                                   bbank91p
+004500                                                                  bbank91p
+004600 01  WS-HELP-DATA.                                                bbank91p
+004700 COPY CHELPD01.                                                   bbank91p
+004800                                                                  bbank91p
+004900 01  WS-MENU-DATA.                                                bbank91p
+005000 COPY CBANKD15.                                                   bbank91p
+005100                                                                  bbank91p
+005200 COPY CABENDD.                                                    bbank91p
+005300                                                                  bbank91p
+005400 LINKAGE SECTION.                                                 bbank91p
+005500 01  DFHCOMMAREA.                                                 bbank91p
+005600   05  LK-COMMAREA                           PIC X(6144).         bbank91p
+005700                                                                  bbank91p
+005800 COPY CENTRY.                                                     bbank91p
+005900***************************************************************** bbank91p
+006000* Make ourselves re-entrant                                     * bbank91p
+006100***************************************************************** bbank91p
+006200     MOVE SPACES TO WS-ERROR-MSG.                                 bbank91p
+006300                                                                  bbank91p
+006400***************************************************************** bbank91p
+006500* Move the passed area to our area                              * bbank91p
+006600***************************************************************** bbank91p
+006700     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. bbank91p
+006800                                                                  bbank91p
+006900***************************************************************** bbank91p
+007000* Ensure error message is cleared                               * bbank91p
+007100***************************************************************** bbank91p
+007200     MOVE SPACES TO BANK-ERROR-MSG.                               bbank91p
+007300                                                                  bbank91p
+007400***************************************************************** bbank91p
+007500* This is the main process                                      * bbank91p
+007600***************************************************************** bbank91p
+007700                                                                  bbank91p
+007800***************************************************************** bbank91p
+007900* Save the passed return flag and then turn it off              * bbank91p
+008000***************************************************************** bbank91p
+008100     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     bbank91p
+008200     SET BANK-RETURN-FLAG-OFF TO TRUE.                            bbank91p
+008300                                                                  bbank91p
+008400***************************************************************** bbank91p
+008500* Check the AID to see if its valid at this point               * bbank91p
+008600***************************************************************** bbank91p
+008700     IF BANK-AID-ENTER OR                                         bbank91p
+008800           BANK-AID-PFK03 OR                                      bbank91p
+008900           BANK-AID-PFK04 OR                                      bbank91p
+009000           BANK-AID-PFK05                                         bbank91p
+009100           SET BANK-AID-ENTER TO TRUE                             bbank91p
+009200     END-IF.                                                      bbank91p
+009300                                                                  bbank91p
+009400***************************************************************** bbank91p
+009500* Check the AID to see if we have to quit                       * bbank91p
+009600***************************************************************** bbank91p
+009700     IF BANK-AID-PFK03                                            bbank91p
+009800           MOVE 'BBANK91P' TO BANK-LAST-PROG                      bbank91p
+009900           MOVE 'BBANK99P' TO BANK-NEXT-PROG                      bbank91p
+010000           MOVE 'MBANK99' TO BANK-NEXT-MAPSET                     bbank91p
+010100           MOVE 'BANK99A' TO BANK-NEXT-MAP                        bbank91p
+010200           GO TO COMMON-RETURN                                    bbank91p
+010300     END-IF.                                                      bbank91p
+010400                                                                  bbank91p
+010500***************************************************************** bbank91p
+010600* Check the AID to see if we return to the main menu           *  bbank91p
+010700***************************************************************** bbank91p
+010800     IF BANK-AID-PFK04                                            bbank91p
+010900           MOVE 'BBANK91P' TO BANK-LAST-PROG                      bbank91p
+011000           MOVE 'BBANK20P' TO BANK-NEXT-PROG                      bbank91p
+011100           MOVE 'MBANK20' TO BANK-NEXT-MAPSET                     bbank91p
+011200           MOVE 'BANK20A' TO BANK-NEXT-MAP                        bbank91p
+011300           SET BANK-AID-ENTER TO TRUE                             bbank91p
+011400           GO TO COMMON-RETURN                                    bbank91p
+011500     END-IF.                                                      bbank91p
+011600                                                                  bbank91p
+011700* Check if we have set the screen up before or is this 1st time   bbank91p
+011800     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK91'                bbank91p
+011900           MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                   bbank91p
+012000           MOVE SPACES TO BANK-SCR91-DATA                         bbank91p
+012100           MOVE 'BBANK91P' TO BANK-LAST-PROG                      bbank91p
+012200           MOVE 'BBANK91P' TO BANK-NEXT-PROG                      bbank91p
+012300           MOVE 'MBANK91' TO BANK-LAST-MAPSET                     bbank91p
+012400           MOVE 'BANK91A' TO BANK-LAST-MAP                        bbank91p
+012500           MOVE 'MBANK91' TO BANK-NEXT-MAPSET                     bbank91p
+012600           MOVE 'BANK91A' TO BANK-NEXT-MAP                        bbank91p
+012700           GO TO COMMON-RETURN                                    bbank91p
+012800     END-IF.                                                      bbank91p
+012900                                                                  bbank91p
+013000***************************************************************** bbank91p
+013100* PFK05 - look up an existing entry for maintenance            *  bbank91p
+013200***************************************************************** bbank91p
+013300     IF BANK-AID-PFK05                                            bbank91p
+013400           PERFORM LOOKUP-OPTION THRU                             bbank91p
+013500                       LOOKUP-OPTION-EXIT                         bbank91p
+013600           MOVE 'BBANK91P' TO BANK-LAST-PROG                      bbank91p
+013700           MOVE 'BBANK91P' TO BANK-NEXT-PROG                      bbank91p
+013800           MOVE 'MBANK91' TO BANK-LAST-MAPSET                     bbank91p
+013900           MOVE 'BANK91A' TO BANK-LAST-MAP                        bbank91p
+014000           MOVE 'MBANK91' TO BANK-NEXT-MAPSET                     bbank91p
+014100           MOVE 'BANK91A' TO BANK-NEXT-MAP                        bbank91p
+014200           GO TO COMMON-RETURN                                    bbank91p
+014300     END-IF.                                                      bbank91p
+014400                                                                  bbank91p
+014500***************************************************************** bbank91p
+014600* ENTER - validate and save the entry                          *  bbank91p
+014700***************************************************************** bbank91p
+014800     IF BANK-AID-ENTER                                            bbank91p
+014900           PERFORM VALIDATE-DATA THRU                             bbank91p
+015000                       VALIDATE-DATA-EXIT                         bbank91p
+015100           IF INPUT-ERROR                                         bbank91p
+015200                 MOVE WS-ERROR-MSG TO BANK-ERROR-MSG              bbank91p
+015300                 MOVE 'BBANK91P' TO BANK-LAST-PROG                bbank91p
+015400                 MOVE 'BBANK91P' TO BANK-NEXT-PROG                bbank91p
+015500                 MOVE 'MBANK91' TO BANK-LAST-MAPSET               bbank91p
+015600                 MOVE 'BANK91A' TO BANK-LAST-MAP                  bbank91p
+015700                 MOVE 'MBANK91' TO BANK-NEXT-MAPSET               bbank91p
+015800                 MOVE 'BANK91A' TO BANK-NEXT-MAP                  bbank91p
+015900                 GO TO COMMON-RETURN                              bbank91p
+016000           END-IF                                                 bbank91p
+016100           MOVE SPACES TO CD15-DATA                               bbank91p
+016200           MOVE BANK-SCR91-OPTN-NO TO CD15I-OPTN-NO               bbank91p
+016300           MOVE BANK-SCR91-TRAN TO CD15I-OPTN-TRAN                bbank91p
+016400           MOVE BANK-SCR91-PROG TO CD15I-OPTN-PROG                bbank91p
+016500           MOVE BANK-SCR91-ACTIVE TO CD15I-OPTN-ACTIVE            bbank91p
+016600           MOVE BANK-SCR91-DESC TO CD15I-OPTN-DESC                bbank91p
+016700           SET CD15I-WRITE TO TRUE                                bbank91p
+016800 COPY CBANKX15.                                                   bbank91p
+016900           MOVE 'Menu entry saved' TO BANK-RETURN-MSG             bbank91p
+017000           MOVE SPACES TO BANK-SCR91-DATA                         bbank91p
+017100           MOVE 'BBANK91P' TO BANK-LAST-PROG                      bbank91p
+017200           MOVE 'BBANK91P' TO BANK-NEXT-PROG                      bbank91p
+017300           MOVE 'MBANK91' TO BANK-LAST-MAPSET                     bbank91p
+017400           MOVE 'BANK91A' TO BANK-LAST-MAP                        bbank91p
+017500           MOVE 'MBANK91' TO BANK-NEXT-MAPSET                     bbank91p
+017600           MOVE 'BANK91A' TO BANK-NEXT-MAP                        bbank91p
+017700           GO TO COMMON-RETURN                                    bbank91p
+017800     END-IF.                                                      bbank91p
+017900                                                                  bbank91p
+018000     MOVE 'BBANK91P' TO BANK-LAST-PROG.                           bbank91p
+018100     MOVE 'BBANK91P' TO BANK-NEXT-PROG.                           bbank91p
+018200     MOVE 'MBANK91' TO BANK-LAST-MAPSET.                          bbank91p
+018300     MOVE 'BANK91A' TO BANK-LAST-MAP.                             bbank91p
+018400     MOVE 'MBANK91' TO BANK-NEXT-MAPSET.                          bbank91p
+018500     MOVE 'BANK91A' TO BANK-NEXT-MAP.                             bbank91p
+018600     GO TO COMMON-RETURN.                                         bbank91p
+018700                                                                  bbank91p
+018800 COMMON-RETURN.                                                   bbank91p
+018900     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). bbank91p
+019000 COPY CRETURN.                                                    bbank91p
+019100                                                                  bbank91p
+019200 LOOKUP-OPTION.                                                   bbank91p
+019300     MOVE SPACES TO CD15-DATA.                                    bbank91p
+019400     MOVE BANK-SCR91-OPTN-NO TO CD15I-OPTN-NO.                    bbank91p
+019500     SET CD15I-READ TO TRUE.                                      bbank91p
+019600 COPY CBANKX15.                                                   bbank91p
+019700     IF CD15O-NOTFND                                              bbank91p
+019750           MOVE 'No entry exists for that option number'          bbank91p
+019775             TO BANK-ERROR-MSG                                    bbank91p
+019900     ELSE                                                         bbank91p
+020000           MOVE CD15O-OPTN-TRAN (1) TO BANK-SCR91-TRAN            bbank91p
+020100           MOVE CD15O-OPTN-PROG (1) TO BANK-SCR91-PROG            bbank91p
+020200           MOVE CD15O-OPTN-ACTIVE (1) TO BANK-SCR91-ACTIVE        bbank91p
+020300           MOVE CD15O-OPTN-DESC (1) TO BANK-SCR91-DESC            bbank91p
+020400     END-IF.                                                      bbank91p
+020500 LOOKUP-OPTION-EXIT.                                              bbank91p
+020600     EXIT.                                                        bbank91p
+020700                                                                  bbank91p
+020800 VALIDATE-DATA.                                                   bbank91p
+020900     SET INPUT-OK TO TRUE.                                        bbank91p
+021000     IF BANK-SCR91-OPTN-NO IS NOT NUMERIC OR                      bbank91p
+021100           BANK-SCR91-OPTN-NO IS EQUAL TO '00'                    bbank91p
+021150           MOVE 'Option number must be numeric, 01-99'            bbank91p
+021175             TO WS-ERROR-MSG                                      bbank91p
+021300           GO TO VALIDATE-DATA-ERROR                              bbank91p
+021400     END-IF.                                                      bbank91p
+021500     IF BANK-SCR91-TRAN IS EQUAL TO SPACES                        bbank91p
+021600           MOVE 'Transaction code is required' TO WS-ERROR-MSG    bbank91p
+021700           GO TO VALIDATE-DATA-ERROR                              bbank91p
+021800     END-IF.                                                      bbank91p
+021900     IF BANK-SCR91-PROG IS EQUAL TO SPACES                        bbank91p
+022000           MOVE 'Program name is required' TO WS-ERROR-MSG        bbank91p
+022100           GO TO VALIDATE-DATA-ERROR                              bbank91p
+022200     END-IF.                                                      bbank91p
+022300     IF BANK-SCR91-ACTIVE IS NOT EQUAL TO 'Y' AND                 bbank91p
+022400           BANK-SCR91-ACTIVE IS NOT EQUAL TO 'N'                  bbank91p
+022500           MOVE 'Active flag must be Y or N' TO WS-ERROR-MSG      bbank91p
+022600           GO TO VALIDATE-DATA-ERROR                              bbank91p
+022700     END-IF.                                                      bbank91p
+022800     GO TO VALIDATE-DATA-EXIT.                                    bbank91p
+022900                                                                  bbank91p
+023000 VALIDATE-DATA-ERROR.                                             bbank91p
+023100     SET INPUT-ERROR TO TRUE.                                     bbank91p
+023200 VALIDATE-DATA-EXIT.                                              bbank91p
+023300     EXIT.                                                        bbank91p
+023400                                                                  bbank91p
+023500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     bbank91p

@@ -0,0 +1,336 @@
+000100***************************************************************** ZBNKEXP1
+000200*                                                               * ZBNKEXP1
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved. *   ZBNKEXP1
+000400*   This demonstration program is provided for use by users   *   ZBNKEXP1
+000500*   of Micro Focus products and may be used, modified and     *   ZBNKEXP1
+000600*   distributed as part of your application provided that     *   ZBNKEXP1
+000700*   you properly acknowledge the copyright of Micro Focus     *   ZBNKEXP1
+000800*   in this material.                                         *   ZBNKEXP1
+000900*                                                               * ZBNKEXP1
+001000***************************************************************** ZBNKEXP1
+001100                                                                  ZBNKEXP1
+001200***************************************************************** ZBNKEXP1
+001300* Program:     ZBNKEXP1.CBL                                   *   ZBNKEXP1
+001400* Function:    Export one contact's transaction history to    *   ZBNKEXP1
+001500*              a CSV file.  Scans BNKACC-FILE on the           *  ZBNKEXP1
+001600*              BAC-REC-PID alternate key (already declared     *  ZBNKEXP1
+001700*              WITH DUPLICATES, never before STARTed on) for   *  ZBNKEXP1
+001800*              every account belonging to the requested        *  ZBNKEXP1
+001900*              contact, then for each account browses           * ZBNKEXP1
+002000*              BNKTXN-FILE via BTX-REC-ALTKEY1 the way          * ZBNKEXP1
+002100*              ZBNKREC1 does, writing one CSV detail row per    * ZBNKEXP1
+002200*              transaction found.                               * ZBNKEXP1
+002300***************************************************************** ZBNKEXP1
+002400                                                                  ZBNKEXP1
+002500 IDENTIFICATION DIVISION.                                         ZBNKEXP1
+002600 PROGRAM-ID.                                                      ZBNKEXP1
+002700     ZBNKEXP1.                                                    ZBNKEXP1
+002800 DATE-WRITTEN.                                                    ZBNKEXP1
+002900     August 2026.                                                 ZBNKEXP1
+003000 DATE-COMPILED.                                                   ZBNKEXP1
+003100     Today.                                                       ZBNKEXP1
+003200                                                                  ZBNKEXP1
+003300 ENVIRONMENT DIVISION.                                            ZBNKEXP1
+003400 INPUT-OUTPUT   SECTION.                                          ZBNKEXP1
+003500   FILE-CONTROL.                                                  ZBNKEXP1
+003600     SELECT BNKACC-FILE                                           ZBNKEXP1
+003700            ASSIGN       TO BNKACC                                ZBNKEXP1
+003800            ORGANIZATION IS INDEXED                               ZBNKEXP1
+003900            ACCESS MODE  IS DYNAMIC                               ZBNKEXP1
+004000            RECORD KEY   IS BAC-REC-ACCNO                         ZBNKEXP1
+004100            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          ZBNKEXP1
+004200            FILE STATUS  IS WS-BNKACC-STATUS.                     ZBNKEXP1
+004300     SELECT BNKTXN-FILE                                           ZBNKEXP1
+004400            ASSIGN       TO BNKTXN                                ZBNKEXP1
+004500            ORGANIZATION IS INDEXED                               ZBNKEXP1
+004600            ACCESS MODE  IS DYNAMIC                               ZBNKEXP1
+004700            RECORD KEY   IS BTX-REC-TIMESTAMP                     ZBNKEXP1
+004800            ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES      ZBNKEXP1
+004900            FILE STATUS  IS WS-BNKTXN-STATUS.                     ZBNKEXP1
+005000     SELECT CSVOUT-FILE                                           ZBNKEXP1
+005100            ASSIGN       TO CSVOUT                                ZBNKEXP1
+005200            ORGANIZATION IS SEQUENTIAL                            ZBNKEXP1
+005300            ACCESS MODE  IS SEQUENTIAL                            ZBNKEXP1
+005400            FILE STATUS  IS WS-CSVOUT-STATUS.                     ZBNKEXP1
+005500                                                                  ZBNKEXP1
+005600 DATA DIVISION.                                                   ZBNKEXP1
+005700 FILE SECTION.                                                    ZBNKEXP1
+005800                                                                  ZBNKEXP1
+005900 FD  BNKACC-FILE.                                                 ZBNKEXP1
+006000 01  BNKACC-REC.                                                  ZBNKEXP1
+006100 COPY CBANKVAC.                                                   ZBNKEXP1
+006200                                                                  ZBNKEXP1
+006300 FD  BNKTXN-FILE.                                                 ZBNKEXP1
+006400 01  BNKTXN-REC.                                                  ZBNKEXP1
+006500 COPY CBANKVTX.                                                   ZBNKEXP1
+006600                                                                  ZBNKEXP1
+006700 FD  CSVOUT-FILE.                                                 ZBNKEXP1
+006800 01  CSVOUT-REC                         PIC X(200).               ZBNKEXP1
+006900                                                                  ZBNKEXP1
+007000 WORKING-STORAGE SECTION.                                         ZBNKEXP1
+007100 COPY CTIMERD.                                                    ZBNKEXP1
+007200                                                                  ZBNKEXP1
+007300 COPY CBANKTXD.                                                   ZBNKEXP1
+007400                                                                  ZBNKEXP1
+007500 01  WS-MISC-STORAGE.                                             ZBNKEXP1
+007600   05  WS-PROGRAM-ID                     PIC X(8)                 ZBNKEXP1
+007700       VALUE 'ZBNKEXP1'.                                          ZBNKEXP1
+007800   05  WS-REQUEST-PID                    PIC X(5).                ZBNKEXP1
+007900   05  WS-BNKACC-STATUS.                                          ZBNKEXP1
+008000     10  WS-BNKACC-STAT1                 PIC X(1).                ZBNKEXP1
+008100     10  WS-BNKACC-STAT2                 PIC X(1).                ZBNKEXP1
+008200   05  WS-BNKTXN-STATUS.                                          ZBNKEXP1
+008300     10  WS-BNKTXN-STAT1                 PIC X(1).                ZBNKEXP1
+008400     10  WS-BNKTXN-STAT2                 PIC X(1).                ZBNKEXP1
+008500   05  WS-CSVOUT-STATUS.                                          ZBNKEXP1
+008600     10  WS-CSVOUT-STAT1                 PIC X(1).                ZBNKEXP1
+008700     10  WS-CSVOUT-STAT2                 PIC X(1).                ZBNKEXP1
+008800   05  WS-IO-STATUS.                                              ZBNKEXP1
+008900     10  WS-IO-STAT1                     PIC X(1).                ZBNKEXP1
+009000     10  WS-IO-STAT2                     PIC X(1).                ZBNKEXP1
+009100   05  WS-TWO-BYTES.                                              ZBNKEXP1
+009200     10  WS-TWO-BYTES-LEFT               PIC X(1).                ZBNKEXP1
+009300     10  WS-TWO-BYTES-RIGHT              PIC X(1).                ZBNKEXP1
+009400   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 ZBNKEXP1
+009500                                        PIC 9(1) COMP.            ZBNKEXP1
+009600   05  WS-END-OF-ACCOUNTS                PIC X(3)                 ZBNKEXP1
+009700       VALUE 'NO '.                                               ZBNKEXP1
+009800   05  WS-TXN-END-OF-ACCOUNT              PIC X(3)                ZBNKEXP1
+009900       VALUE 'NO '.                                               ZBNKEXP1
+010000   05  WS-ACCOUNTS-FOUND                 PIC 9(7)                 ZBNKEXP1
+010100       VALUE ZERO.                                                ZBNKEXP1
+010200   05  WS-TRANSACTIONS-WRITTEN            PIC 9(7)                ZBNKEXP1
+010300       VALUE ZERO.                                                ZBNKEXP1
+010400                                                                  ZBNKEXP1
+010500 01  WS-CSV-LINE.                                                 ZBNKEXP1
+010600   05  WS-CSV-ACCNO                      PIC X(9).                ZBNKEXP1
+010700   05  FILLER                            PIC X(1)                 ZBNKEXP1
+010800       VALUE ','.                                                 ZBNKEXP1
+010900   05  WS-CSV-TIMESTAMP                  PIC X(26).               ZBNKEXP1
+011000   05  FILLER                            PIC X(1)                 ZBNKEXP1
+011100       VALUE ','.                                                 ZBNKEXP1
+011200   05  WS-CSV-AMOUNT-DASH                PIC X(13).               ZBNKEXP1
+011300   05  WS-CSV-AMOUNT REDEFINES                                    ZBNKEXP1
+011400         WS-CSV-AMOUNT-DASH              PIC -(9)9.99.            ZBNKEXP1
+011500   05  FILLER                            PIC X(1)                 ZBNKEXP1
+011600       VALUE ','.                                                 ZBNKEXP1
+011700   05  WS-CSV-DESC                       PIC X(30).               ZBNKEXP1
+011800                                                                  ZBNKEXP1
+011900 01  WS-CONSOLE-MESSAGE                  PIC X(60).               ZBNKEXP1
+012000                                                                  ZBNKEXP1
+012100 LINKAGE SECTION.                                                 ZBNKEXP1
+012200 01  LK-EXEC-PARM.                                                ZBNKEXP1
+012300   05  LK-EXEC-PARM-LL                   PIC S9(4) COMP.          ZBNKEXP1
+012400   05  LK-EXEC-PARM-DATA                 PIC X(12).               ZBNKEXP1
+012500                                                                  ZBNKEXP1
+012600 PROCEDURE DIVISION USING LK-EXEC-PARM.                           ZBNKEXP1
+012700                                                                  ZBNKEXP1
+012800     PERFORM RUN-TIME.                                            ZBNKEXP1
+012900                                                                  ZBNKEXP1
+013000     MOVE 'Transaction history export starting'                   ZBNKEXP1
+013100       TO WS-CONSOLE-MESSAGE.                                     ZBNKEXP1
+013200     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKEXP1
+013300                                                                  ZBNKEXP1
+013400     MOVE LK-EXEC-PARM-DATA (1:5) TO WS-REQUEST-PID.              ZBNKEXP1
+013500                                                                  ZBNKEXP1
+013600     PERFORM OPEN-FILES.                                          ZBNKEXP1
+013700                                                                  ZBNKEXP1
+013800     MOVE 'Account,Timestamp,Amount,Description'                  ZBNKEXP1
+013900       TO CSVOUT-REC.                                             ZBNKEXP1
+014000     PERFORM CSVOUT-PUT.                                          ZBNKEXP1
+014100                                                                  ZBNKEXP1
+014200     MOVE WS-REQUEST-PID TO BAC-REC-PID.                          ZBNKEXP1
+014300     START BNKACC-FILE KEY IS EQUAL BAC-REC-PID.                  ZBNKEXP1
+014400     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKEXP1
+014500        MOVE 'YES' TO WS-END-OF-ACCOUNTS                          ZBNKEXP1
+014600     END-IF.                                                      ZBNKEXP1
+014700                                                                  ZBNKEXP1
+014800     PERFORM UNTIL WS-END-OF-ACCOUNTS IS EQUAL TO 'YES'           ZBNKEXP1
+014900        READ BNKACC-FILE NEXT RECORD                              ZBNKEXP1
+015000        IF WS-BNKACC-STATUS IS EQUAL TO '10'                      ZBNKEXP1
+015100           MOVE 'YES' TO WS-END-OF-ACCOUNTS                       ZBNKEXP1
+015200        ELSE                                                      ZBNKEXP1
+015300           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'               ZBNKEXP1
+015400              MOVE 'BNKACC read error during scan'                ZBNKEXP1
+015500                TO WS-CONSOLE-MESSAGE                             ZBNKEXP1
+015600              PERFORM DISPLAY-CONSOLE-MESSAGE                     ZBNKEXP1
+015700              MOVE WS-BNKACC-STATUS TO WS-IO-STATUS               ZBNKEXP1
+015800              PERFORM DISPLAY-IO-STATUS                           ZBNKEXP1
+015900              PERFORM ABORT-PROGRAM                               ZBNKEXP1
+016000           ELSE                                                   ZBNKEXP1
+016100              IF BAC-REC-PID IS NOT EQUAL TO WS-REQUEST-PID       ZBNKEXP1
+016200                 MOVE 'YES' TO WS-END-OF-ACCOUNTS                 ZBNKEXP1
+016300              ELSE                                                ZBNKEXP1
+016400                 ADD 1 TO WS-ACCOUNTS-FOUND                       ZBNKEXP1
+016500                 PERFORM EXPORT-ACCOUNT-TRANSACTIONS              ZBNKEXP1
+016600              END-IF                                              ZBNKEXP1
+016700           END-IF                                                 ZBNKEXP1
+016800        END-IF                                                    ZBNKEXP1
+016900     END-PERFORM.                                                 ZBNKEXP1
+017000                                                                  ZBNKEXP1
+017100     PERFORM CLOSE-FILES.                                         ZBNKEXP1
+017200                                                                  ZBNKEXP1
+017300     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKEXP1
+017400     STRING WS-ACCOUNTS-FOUND         DELIMITED BY SIZE           ZBNKEXP1
+017500            ' accounts, '              DELIMITED BY SIZE          ZBNKEXP1
+017600            WS-TRANSACTIONS-WRITTEN    DELIMITED BY SIZE          ZBNKEXP1
+017700            ' transactions exported'  DELIMITED BY SIZE           ZBNKEXP1
+017800       INTO WS-CONSOLE-MESSAGE.                                   ZBNKEXP1
+017900     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKEXP1
+018000     MOVE 'End Of Job'                                            ZBNKEXP1
+018100       TO WS-CONSOLE-MESSAGE.                                     ZBNKEXP1
+018200     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKEXP1
+018300                                                                  ZBNKEXP1
+018400     PERFORM RUN-TIME.                                            ZBNKEXP1
+018500                                                                  ZBNKEXP1
+018600     MOVE 0 TO RETURN-CODE.                                       ZBNKEXP1
+018700                                                                  ZBNKEXP1
+018800     GOBACK.                                                      ZBNKEXP1
+018900                                                                  ZBNKEXP1
+019000***************************************************************** ZBNKEXP1
+019100* Browse BNKTXN-FILE in BTX-REC-ALTKEY1 order starting at      *  ZBNKEXP1
+019200* this account's entries, writing one CSV row per transaction  *  ZBNKEXP1
+019300* until the account number changes or the file ends.           *  ZBNKEXP1
+019400***************************************************************** ZBNKEXP1
+019500 EXPORT-ACCOUNT-TRANSACTIONS.                                     ZBNKEXP1
+019600     MOVE BAC-REC-ACCNO TO BTX-REC-ACCNO.                         ZBNKEXP1
+019700     MOVE LOW-VALUES TO BTX-REC-TIMESTAMP.                        ZBNKEXP1
+019800     START BNKTXN-FILE KEY IS GREATER THAN OR EQUAL               ZBNKEXP1
+019900           BTX-REC-ALTKEY1.                                       ZBNKEXP1
+020000                                                                  ZBNKEXP1
+020100     MOVE 'NO ' TO WS-TXN-END-OF-ACCOUNT.                         ZBNKEXP1
+020200     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKEXP1
+020300        MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                       ZBNKEXP1
+020400     END-IF.                                                      ZBNKEXP1
+020500                                                                  ZBNKEXP1
+020600     PERFORM UNTIL WS-TXN-END-OF-ACCOUNT IS EQUAL TO 'YES'        ZBNKEXP1
+020700        READ BNKTXN-FILE NEXT RECORD                              ZBNKEXP1
+020800        IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                  ZBNKEXP1
+020900           MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                    ZBNKEXP1
+021000        ELSE                                                      ZBNKEXP1
+021100           IF BTX-REC-ACCNO IS NOT EQUAL TO BAC-REC-ACCNO         ZBNKEXP1
+021200              MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                 ZBNKEXP1
+021300           ELSE                                                   ZBNKEXP1
+021400              PERFORM WRITE-TRANSACTION-ROW                       ZBNKEXP1
+021500           END-IF                                                 ZBNKEXP1
+021600        END-IF                                                    ZBNKEXP1
+021700     END-PERFORM.                                                 ZBNKEXP1
+021800                                                                  ZBNKEXP1
+021900***************************************************************** ZBNKEXP1
+022000* Build and write one CSV detail row for the current           *  ZBNKEXP1
+022100* BNKTXN-FILE record.                                           * ZBNKEXP1
+022200***************************************************************** ZBNKEXP1
+022300 WRITE-TRANSACTION-ROW.                                           ZBNKEXP1
+022400     MOVE BTX-REC-DATA-OLD TO TXN-DATA-OLD.                       ZBNKEXP1
+022500     MOVE SPACES TO WS-CSV-LINE.                                  ZBNKEXP1
+022600     MOVE BTX-REC-ACCNO TO WS-CSV-ACCNO.                          ZBNKEXP1
+022700     MOVE BTX-REC-TIMESTAMP TO WS-CSV-TIMESTAMP.                  ZBNKEXP1
+022800     MOVE BTX-REC-AMOUNT TO WS-CSV-AMOUNT.                        ZBNKEXP1
+022900     MOVE TXN-T1-OLD-DESC TO WS-CSV-DESC.                         ZBNKEXP1
+023000     MOVE WS-CSV-LINE TO CSVOUT-REC.                              ZBNKEXP1
+023100     PERFORM CSVOUT-PUT.                                          ZBNKEXP1
+023200     ADD 1 TO WS-TRANSACTIONS-WRITTEN.                            ZBNKEXP1
+023300                                                                  ZBNKEXP1
+023400***************************************************************** ZBNKEXP1
+023500* Write a record to the sequential CSV export file             *  ZBNKEXP1
+023600***************************************************************** ZBNKEXP1
+023700 CSVOUT-PUT.                                                      ZBNKEXP1
+023800     WRITE CSVOUT-REC.                                            ZBNKEXP1
+023900     IF WS-CSVOUT-STATUS IS NOT EQUAL TO '00'                     ZBNKEXP1
+024000        MOVE 'CSVOUT error writing file...'                       ZBNKEXP1
+024100          TO WS-CONSOLE-MESSAGE                                   ZBNKEXP1
+024200        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKEXP1
+024300        MOVE WS-CSVOUT-STATUS TO WS-IO-STATUS                     ZBNKEXP1
+024400        PERFORM DISPLAY-IO-STATUS                                 ZBNKEXP1
+024500        PERFORM ABORT-PROGRAM                                     ZBNKEXP1
+024600     END-IF.                                                      ZBNKEXP1
+024700                                                                  ZBNKEXP1
+024800***************************************************************** ZBNKEXP1
+024900* Open the account, transaction and CSV export files           *  ZBNKEXP1
+025000***************************************************************** ZBNKEXP1
+025100 OPEN-FILES.                                                      ZBNKEXP1
+025200     OPEN INPUT BNKACC-FILE.                                      ZBNKEXP1
+025300     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKEXP1
+025400        MOVE 'BNKACC file open failure...'                        ZBNKEXP1
+025500          TO WS-CONSOLE-MESSAGE                                   ZBNKEXP1
+025600        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKEXP1
+025700        MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                     ZBNKEXP1
+025800        PERFORM DISPLAY-IO-STATUS                                 ZBNKEXP1
+025900        PERFORM ABORT-PROGRAM                                     ZBNKEXP1
+026000     END-IF.                                                      ZBNKEXP1
+026100     OPEN INPUT BNKTXN-FILE.                                      ZBNKEXP1
+026200     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                     ZBNKEXP1
+026300        MOVE 'BNKTXN file open failure...'                        ZBNKEXP1
+026400          TO WS-CONSOLE-MESSAGE                                   ZBNKEXP1
+026500        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKEXP1
+026600        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                     ZBNKEXP1
+026700        PERFORM DISPLAY-IO-STATUS                                 ZBNKEXP1
+026800        PERFORM ABORT-PROGRAM                                     ZBNKEXP1
+026900     END-IF.                                                      ZBNKEXP1
+027000     OPEN OUTPUT CSVOUT-FILE.                                     ZBNKEXP1
+027100     IF WS-CSVOUT-STATUS IS NOT EQUAL TO '00'                     ZBNKEXP1
+027200        MOVE 'CSVOUT file open failure...'                        ZBNKEXP1
+027300          TO WS-CONSOLE-MESSAGE                                   ZBNKEXP1
+027400        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKEXP1
+027500        MOVE WS-CSVOUT-STATUS TO WS-IO-STATUS                     ZBNKEXP1
+027600        PERFORM DISPLAY-IO-STATUS                                 ZBNKEXP1
+027700        PERFORM ABORT-PROGRAM                                     ZBNKEXP1
+027800     END-IF.                                                      ZBNKEXP1
+027900                                                                  ZBNKEXP1
+028000***************************************************************** ZBNKEXP1
+028100* Close the account, transaction and CSV export files          *  ZBNKEXP1
+028200***************************************************************** ZBNKEXP1
+028300 CLOSE-FILES.                                                     ZBNKEXP1
+028400     CLOSE BNKACC-FILE.                                           ZBNKEXP1
+028500     CLOSE BNKTXN-FILE.                                           ZBNKEXP1
+028600     CLOSE CSVOUT-FILE.                                           ZBNKEXP1
+028700                                                                  ZBNKEXP1
+028800***************************************************************** ZBNKEXP1
+028900* Display the file status bytes. This routine will display as *   ZBNKEXP1
+029000* two digits if the full two byte file status is numeric. If   *  ZBNKEXP1
+029100* second byte is non-numeric then it will be treated as a      *  ZBNKEXP1
+029200* binary number.                                                * ZBNKEXP1
+029300***************************************************************** ZBNKEXP1
+029400 DISPLAY-IO-STATUS.                                               ZBNKEXP1
+029500     IF WS-IO-STATUS NUMERIC                                      ZBNKEXP1
+029600        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKEXP1
+029700        STRING 'File status -' DELIMITED BY SIZE                  ZBNKEXP1
+029800               WS-IO-STATUS DELIMITED BY SIZE                     ZBNKEXP1
+029900          INTO WS-CONSOLE-MESSAGE                                 ZBNKEXP1
+030000        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKEXP1
+030100     ELSE                                                         ZBNKEXP1
+030200        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     ZBNKEXP1
+030300        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    ZBNKEXP1
+030400        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKEXP1
+030500        STRING 'File status -' DELIMITED BY SIZE                  ZBNKEXP1
+030600               WS-IO-STAT1 DELIMITED BY SIZE                      ZBNKEXP1
+030700               '/' DELIMITED BY SIZE                              ZBNKEXP1
+030800               WS-TWO-BYTES DELIMITED BY SIZE                     ZBNKEXP1
+030900          INTO WS-CONSOLE-MESSAGE                                 ZBNKEXP1
+031000        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKEXP1
+031100     END-IF.                                                      ZBNKEXP1
+031200                                                                  ZBNKEXP1
+031300***************************************************************** ZBNKEXP1
+031400* 'ABORT' the program.                                         *  ZBNKEXP1
+031500* Post a message to the console and issue a STOP RUN           *  ZBNKEXP1
+031600***************************************************************** ZBNKEXP1
+031700 ABORT-PROGRAM.                                                   ZBNKEXP1
+031800     IF WS-CONSOLE-MESSAGE NOT = SPACES                           ZBNKEXP1
+031900        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKEXP1
+032000     END-IF.                                                      ZBNKEXP1
+032100     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        ZBNKEXP1
+032200     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKEXP1
+032300     MOVE 16 TO RETURN-CODE.                                      ZBNKEXP1
+032400     STOP RUN.                                                    ZBNKEXP1
+032500                                                                  ZBNKEXP1
+032600***************************************************************** ZBNKEXP1
+032700* Display CONSOLE messages...                                  *  ZBNKEXP1
+032800***************************************************************** ZBNKEXP1
+032900 DISPLAY-CONSOLE-MESSAGE.                                         ZBNKEXP1
+033000     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               ZBNKEXP1
+033100       UPON CONSOLE.                                              ZBNKEXP1
+033200     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       ZBNKEXP1
+033300                                                                  ZBNKEXP1
+033400 COPY CTIMERP.                                                    ZBNKEXP1
+033500                                                                  ZBNKEXP1
+033600* $ Version 5.99c sequenced on Saturday 8 Aug 2026 at 12:00pm     ZBNKEXP1

@@ -0,0 +1,257 @@
+000100***************************************************************** dbank23p
+000200*                                                               * dbank23p
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * dbank23p
+000400*   This demonstration program is provided for use by users     * dbank23p
+000500*   of Micro Focus products and may be used, modified and       * dbank23p
+000600*   distributed as part of your application provided that       * dbank23p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank23p
+000800*   in this material.                                           * dbank23p
+000900*                                                               * dbank23p
+001000***************************************************************** dbank23p
+001100                                                                  dbank23p
+001200***************************************************************** dbank23p
+001300* Program:     DBANK23P.CBL                                     * dbank23p
+001400* Function:    Maintain the state/province/country reference    * dbank23p
+001500*              table (file BNKSTPR) - add, change and retire    * dbank23p
+001600*              entries keyed by state/province code, browse the * dbank23p
+001700*              table a page at a time, and look up a single     * dbank23p
+001800*              code for validation.  VSAM Version                 dbank23p
+001900***************************************************************** dbank23p
+002000                                                                  dbank23p
+002100 IDENTIFICATION DIVISION.                                         dbank23p
+002200 PROGRAM-ID.                                                      dbank23p
+002300     DBANK23P.                                                    dbank23p
+002400 DATE-WRITTEN.                                                    dbank23p
+002500     August 2026.                                                 dbank23p
+002600 DATE-COMPILED.                                                   dbank23p
+002700     Today.                                                       dbank23p
+002800                                                                  dbank23p
+002900 ENVIRONMENT DIVISION.                                            dbank23p
+003000                                                                  dbank23p
+003100 DATA DIVISION.                                                   dbank23p
+003200                                                                  dbank23p
+003300 WORKING-STORAGE SECTION.                                         dbank23p
+003400 01  WS-MISC-STORAGE.                                             dbank23p
+003500  05  WS-PROGRAM-ID                         PIC X(8)              dbank23p
+003600           VALUE 'DBANK23P'.                                      dbank23p
+003700  05  WS-COMMAREA-LENGTH                    PIC 9(5).             dbank23p
+003800  05  WS-RESP                               PIC S9(8) COMP.       dbank23p
+003900  05  WS-SUB1                               PIC S9(4) COMP.       dbank23p
+004000  05  WS-SUB2                               PIC S9(4) COMP.       dbank23p
+004100  05  WS-SCAN-COUNT                         PIC S9(4) COMP.       dbank23p
+004200  05  WS-BNKSTPR-RID                        PIC X(2).             dbank23p
+004300                                                                  dbank23p
+004400 01  WS-BNKSTPR-REC.                                              dbank23p
+004500 COPY CBANKVSP.                                                   dbank23p
+004600                                                                  dbank23p
+004700 01  WS-COMMAREA.                                                 dbank23p
+004800 COPY CBANKD23.                                                   dbank23p
+004900                                                                  dbank23p
+005000 COPY CABENDD.                                                    dbank23p
+005100                                                                  dbank23p
+005200 LINKAGE SECTION.                                                 dbank23p
+005300 01  DFHCOMMAREA.                                                 dbank23p
+005400  05  LK-COMMAREA                           PIC X(1)              dbank23p
+005500            OCCURS 1 TO 4096 TIMES                                dbank23p
+005600            DEPENDING ON WS-COMMAREA-LENGTH.                      dbank23p
+005700                                                                  dbank23p
+005800 COPY CENTRY.                                                     dbank23p
+005900***************************************************************** dbank23p
+006000* Move the passed data to our area                             *  dbank23p
+006100***************************************************************** dbank23p
+006200     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank23p
+006300     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank23p
+006400                                                                  dbank23p
+006500***************************************************************** dbank23p
+006600* Initialize our output area                                   *  dbank23p
+006700***************************************************************** dbank23p
+006800     MOVE SPACES TO CD23O-DATA.                                   dbank23p
+006900     SET CD23O-OK TO TRUE.                                        dbank23p
+007000                                                                  dbank23p
+007100***************************************************************** dbank23p
+007200* See what kind of request we have and react accordingly       *  dbank23p
+007300***************************************************************** dbank23p
+007400     EVALUATE TRUE                                                dbank23p
+007500       WHEN CD23I-BROWSE                                          dbank23p
+007600         PERFORM BROWSE-PROCESSING THRU                           dbank23p
+007700                 BROWSE-PROCESSING-EXIT                           dbank23p
+007800       WHEN CD23I-READ                                            dbank23p
+007900         PERFORM READ-PROCESSING THRU                             dbank23p
+008000                 READ-PROCESSING-EXIT                             dbank23p
+008100       WHEN CD23I-WRITE                                           dbank23p
+008200         PERFORM WRITE-PROCESSING THRU                            dbank23p
+008300                 WRITE-PROCESSING-EXIT                            dbank23p
+008400       WHEN CD23I-RETIRE                                          dbank23p
+008500         PERFORM RETIRE-PROCESSING THRU                           dbank23p
+008600                 RETIRE-PROCESSING-EXIT                           dbank23p
+008700       WHEN OTHER                                                 dbank23p
+008800         SET CD23O-ERROR TO TRUE                                  dbank23p
+008900     END-EVALUATE.                                                dbank23p
+009000                                                                  dbank23p
+009100***************************************************************** dbank23p
+009200* Move the result back to the callers area                     *  dbank23p
+009300***************************************************************** dbank23p
+009400     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank23p
+009500                                                                  dbank23p
+009600***************************************************************** dbank23p
+009700* Return to our caller                                         *  dbank23p
+009800***************************************************************** dbank23p
+009900 COPY CRETURN.                                                    dbank23p
+010000                                                                  dbank23p
+010100***************************************************************** dbank23p
+010200* Browse request - return up to four entries on or after the   *  dbank23p
+010300* supplied start code, in code order                           *  dbank23p
+010400***************************************************************** dbank23p
+010500 BROWSE-PROCESSING.                                               dbank23p
+010600     MOVE CD23I-START-CODE TO WS-BNKSTPR-RID.                     dbank23p
+010700     EXEC CICS STARTBR FILE('BNKSTPR')                            dbank23p
+010800                  RIDFLD(WS-BNKSTPR-RID)                          dbank23p
+010900                  GTEQ                                            dbank23p
+011000     END-EXEC.                                                    dbank23p
+011100     MOVE 0 TO WS-SUB1.                                           dbank23p
+011200     MOVE 0 TO WS-SCAN-COUNT.                                     dbank23p
+011300 BROWSE-LOOP.                                                     dbank23p
+011400     IF WS-SUB1 IS EQUAL TO 4                                     dbank23p
+011500       SET CD23-IS-MORE-DATA TO TRUE                              dbank23p
+011600       GO TO BROWSE-LOOP-EXIT                                     dbank23p
+011700     END-IF.                                                      dbank23p
+011800     ADD 1 TO WS-SCAN-COUNT.                                      dbank23p
+011900     IF WS-SCAN-COUNT IS GREATER THAN 200                         dbank23p
+012000       SET CD23-NO-MORE-DATA TO TRUE                              dbank23p
+012100       GO TO BROWSE-LOOP-EXIT                                     dbank23p
+012200     END-IF.                                                      dbank23p
+012300     IF CD23-START-LOW                                            dbank23p
+012400       EXEC CICS READPREV FILE('BNKSTPR')                         dbank23p
+012500                    INTO(WS-BNKSTPR-REC)                          dbank23p
+012600                    LENGTH(LENGTH OF WS-BNKSTPR-REC)              dbank23p
+012700                    RIDFLD(WS-BNKSTPR-RID)                        dbank23p
+012800                    RESP(WS-RESP)                                 dbank23p
+012900       END-EXEC                                                   dbank23p
+013000       IF WS-SCAN-COUNT IS EQUAL TO 1 AND                         dbank23p
+013100       WS-RESP IS EQUAL TO DFHRESP(NORMAL)                        dbank23p
+013200          EXEC CICS READPREV FILE('BNKSTPR')                      dbank23p
+013300                       INTO(WS-BNKSTPR-REC)                       dbank23p
+013400                       LENGTH(LENGTH OF WS-BNKSTPR-REC)           dbank23p
+013500                       RIDFLD(WS-BNKSTPR-RID)                     dbank23p
+013600                       RESP(WS-RESP)                              dbank23p
+013700          END-EXEC                                                dbank23p
+013800       END-IF                                                     dbank23p
+013900     ELSE                                                         dbank23p
+014000       EXEC CICS READNEXT FILE('BNKSTPR')                         dbank23p
+014100                    INTO(WS-BNKSTPR-REC)                          dbank23p
+014200                    LENGTH(LENGTH OF WS-BNKSTPR-REC)              dbank23p
+014300                    RIDFLD(WS-BNKSTPR-RID)                        dbank23p
+014400                    RESP(WS-RESP)                                 dbank23p
+014500       END-EXEC                                                   dbank23p
+014600     END-IF.                                                      dbank23p
+014700     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank23p
+014800       SET CD23-NO-MORE-DATA TO TRUE                              dbank23p
+014900       GO TO BROWSE-LOOP-EXIT                                     dbank23p
+015000     END-IF.                                                      dbank23p
+015100     ADD 1 TO WS-SUB1.                                            dbank23p
+015200     IF CD23-START-LOW                                            dbank23p
+015300       SUBTRACT WS-SUB1 FROM 5 GIVING WS-SUB2                     dbank23p
+015400     ELSE                                                         dbank23p
+015500       MOVE WS-SUB1 TO WS-SUB2                                    dbank23p
+015600     END-IF.                                                      dbank23p
+015700     SET CD23-IS-DATA TO TRUE.                                    dbank23p
+015800     MOVE STP-REC-CODE TO CD23O-ENTRY-CODE (WS-SUB2).             dbank23p
+015900     MOVE STP-REC-CNTRY TO CD23O-ENTRY-CNTRY (WS-SUB2).           dbank23p
+016000     MOVE STP-REC-NAME TO CD23O-ENTRY-NAME (WS-SUB2).             dbank23p
+016100     GO TO BROWSE-LOOP.                                           dbank23p
+016200 BROWSE-LOOP-EXIT.                                                dbank23p
+016300     EXEC CICS ENDBR FILE('BNKSTPR')                              dbank23p
+016400     END-EXEC.                                                    dbank23p
+016500 BROWSE-PROCESSING-EXIT.                                          dbank23p
+016600     EXIT.                                                        dbank23p
+016700                                                                  dbank23p
+016800***************************************************************** dbank23p
+016900* Read request - look up a single entry by its state/province  *  dbank23p
+017000* code, for either the maintenance screen's detail view or a    * dbank23p
+017100* caller validating a code against the table                   *  dbank23p
+017200***************************************************************** dbank23p
+017300 READ-PROCESSING.                                                 dbank23p
+017400     MOVE CD23I-CODE TO STP-REC-CODE.                             dbank23p
+017500     EXEC CICS READ FILE('BNKSTPR')                               dbank23p
+017600                    INTO(WS-BNKSTPR-REC)                          dbank23p
+017700                    LENGTH(LENGTH OF WS-BNKSTPR-REC)              dbank23p
+017800                    RIDFLD(STP-REC-CODE)                          dbank23p
+017900                    RESP(WS-RESP)                                 dbank23p
+018000     END-EXEC.                                                    dbank23p
+018100     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank23p
+018200       SET CD23O-NOTFND TO TRUE                                   dbank23p
+018300       MOVE 'State/Province code not found' TO CD23O-MSG          dbank23p
+018400       GO TO READ-PROCESSING-EXIT                                 dbank23p
+018500     END-IF.                                                      dbank23p
+018600     MOVE STP-REC-CODE TO CD23O-CODE.                             dbank23p
+018700     MOVE STP-REC-CNTRY TO CD23O-CNTRY.                           dbank23p
+018800     MOVE STP-REC-NAME TO CD23O-NAME.                             dbank23p
+018900 READ-PROCESSING-EXIT.                                            dbank23p
+019000     EXIT.                                                        dbank23p
+019100                                                                  dbank23p
+019200***************************************************************** dbank23p
+019300* Write request - add a new entry or update the country/name of * dbank23p
+019400* an existing one                                               * dbank23p
+019500***************************************************************** dbank23p
+019600 WRITE-PROCESSING.                                                dbank23p
+019700     MOVE CD23I-CODE TO STP-REC-CODE.                             dbank23p
+019800     EXEC CICS READ FILE('BNKSTPR')                               dbank23p
+019900                    UPDATE                                        dbank23p
+020000                    INTO(WS-BNKSTPR-REC)                          dbank23p
+020100                    LENGTH(LENGTH OF WS-BNKSTPR-REC)              dbank23p
+020200                    RIDFLD(STP-REC-CODE)                          dbank23p
+020300                    RESP(WS-RESP)                                 dbank23p
+020400     END-EXEC.                                                    dbank23p
+020500     IF WS-RESP IS EQUAL TO DFHRESP(NOTFND)                       dbank23p
+020600       MOVE SPACES TO WS-BNKSTPR-REC                              dbank23p
+020700       MOVE CD23I-CODE TO STP-REC-CODE                            dbank23p
+020800       MOVE CD23I-CNTRY TO STP-REC-CNTRY                          dbank23p
+020900       MOVE CD23I-NAME TO STP-REC-NAME                            dbank23p
+021000       EXEC CICS WRITE FILE('BNKSTPR')                            dbank23p
+021100                       FROM(WS-BNKSTPR-REC)                       dbank23p
+021200                       LENGTH(LENGTH OF WS-BNKSTPR-REC)           dbank23p
+021300                       RIDFLD(STP-REC-CODE)                       dbank23p
+021400                       RESP(WS-RESP)                              dbank23p
+021500       END-EXEC                                                   dbank23p
+021600       IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                 dbank23p
+021700         SET CD23O-ERROR TO TRUE                                  dbank23p
+021800         MOVE 'Unable to add State/Province entry' TO CD23O-MSG   dbank23p
+021900       END-IF                                                     dbank23p
+022000       GO TO WRITE-PROCESSING-EXIT                                dbank23p
+022100     END-IF.                                                      dbank23p
+022200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank23p
+022300       SET CD23O-ERROR TO TRUE                                    dbank23p
+022400       MOVE 'Unable to lock State/Province entry' TO CD23O-MSG    dbank23p
+022500       GO TO WRITE-PROCESSING-EXIT                                dbank23p
+022600     END-IF.                                                      dbank23p
+022700     MOVE CD23I-CNTRY TO STP-REC-CNTRY.                           dbank23p
+022800     MOVE CD23I-NAME TO STP-REC-NAME.                             dbank23p
+022900     EXEC CICS REWRITE FILE('BNKSTPR')                            dbank23p
+023000                     FROM(WS-BNKSTPR-REC)                         dbank23p
+023100                     LENGTH(LENGTH OF WS-BNKSTPR-REC)             dbank23p
+023200                     RESP(WS-RESP)                                dbank23p
+023300     END-EXEC.                                                    dbank23p
+023400     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank23p
+023500       SET CD23O-ERROR TO TRUE                                    dbank23p
+023600       MOVE 'Unable to update State/Province entry' TO CD23O-MSG  dbank23p
+023700     END-IF.                                                      dbank23p
+023800 WRITE-PROCESSING-EXIT.                                           dbank23p
+023900     EXIT.                                                        dbank23p
+024000                                                                  dbank23p
+024100***************************************************************** dbank23p
+024200* Retire request - remove an entry from the table entirely      * dbank23p
+024300***************************************************************** dbank23p
+024400 RETIRE-PROCESSING.                                               dbank23p
+024500     MOVE CD23I-CODE TO STP-REC-CODE.                             dbank23p
+024600     EXEC CICS DELETE FILE('BNKSTPR')                             dbank23p
+024700                      RIDFLD(STP-REC-CODE)                        dbank23p
+024800                      RESP(WS-RESP)                               dbank23p
+024900     END-EXEC.                                                    dbank23p
+025000     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank23p
+025100       SET CD23O-NOTFND TO TRUE                                   dbank23p
+025200       MOVE 'State/Province code not found' TO CD23O-MSG          dbank23p
+025300     END-IF.                                                      dbank23p
+025400 RETIRE-PROCESSING-EXIT.                                          dbank23p
+025500     EXIT.                                                        dbank23p
+025600                                                                  dbank23p
+025700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank23p

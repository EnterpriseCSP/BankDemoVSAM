@@ -0,0 +1,183 @@
+000100******************************************************************SLOANSCP
+000200*                                                                 SLOANSCP
+000300* Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.       SLOANSCP
+000400* This demonstration program is provided for use by users         SLOANSCP
+000500* of Micro Focus products and may be used, modified and           SLOANSCP
+000600* distributed as part of your application provided that           SLOANSCP
+000700* you properly acknowledge the copyright of Micro Focus           SLOANSCP
+000800* in this material.                                               SLOANSCP
+000900*                                                                 SLOANSCP
+001000******************************************************************SLOANSCP
+001100                                                                  SLOANSCP
+001200******************************************************************SLOANSCP
+001300* Program:     SLOANSCP.CBL (CICS Version)                        SLOANSCP
+001400* Layer:       Screen handling                                    SLOANSCP
+001500* Function:    Browse the amortization schedule for a loan        SLOANSCP
+001600*              (file BNKLNSCH) keyed by loan-id, paging           SLOANSCP
+001700*              with PF7/PF8                                       SLOANSCP
+001800******************************************************************SLOANSCP
+001900                                                                  SLOANSCP
+002000  IDENTIFICATION DIVISION.                                        SLOANSCP
+002100  PROGRAM-ID.                                                     SLOANSCP
+002200      SLOANSCP.                                                   SLOANSCP
+002300  DATE-WRITTEN.                                                   SLOANSCP
+002400      August 2026.                                                SLOANSCP
+002500  DATE-COMPILED.                                                  SLOANSCP
+002600      Today.                                                      SLOANSCP
+002700                                                                  SLOANSCP
+002800  ENVIRONMENT DIVISION.                                           SLOANSCP
+002900                                                                  SLOANSCP
+003000  DATA DIVISION.                                                  SLOANSCP
+003100  WORKING-STORAGE SECTION.                                        SLOANSCP
+003200  01  WS-MISC-STORAGE.                                            SLOANSCP
+003300    05  WS-PROGRAM-ID                         PIC X(8)            SLOANSCP
+003400            VALUE 'SLOANSCP'.                                     SLOANSCP
+003500    05  WS-TRAN-ID                            PIC X(4).           SLOANSCP
+003600    05  WS-RESP                               PIC S9(8) COMP.     SLOANSCP
+003700                                                                  SLOANSCP
+003800  01  WS-COMMAREA.                                                SLOANSCP
+003900  COPY CBANKDLN.                                                  SLOANSCP
+004000                                                                  SLOANSCP
+004100  COPY DFHAID.                                                    SLOANSCP
+004200                                                                  SLOANSCP
+004300  COPY DFHBMSCA.                                                  SLOANSCP
+004400                                                                  SLOANSCP
+004500  COPY CABENDD.                                                   SLOANSCP
+004600                                                                  SLOANSCP
+004700  LINKAGE SECTION.                                                SLOANSCP
+004800  01  DFHCOMMAREA.                                                SLOANSCP
+004900    05  LK-LOAN-ID                        PIC X(26).              SLOANSCP
+005000    05  LK-PAGE-ANCHOR-LOW                PIC 9(5).               SLOANSCP
+005100    05  LK-PAGE-ANCHOR-HIGH               PIC 9(5).               SLOANSCP
+005200    05  LK-PAGING-STATUS                  PIC X(1).               SLOANSCP
+005300      88  LK-PAGING-OFF                   VALUE SPACE.            SLOANSCP
+005400      88  LK-PAGING-FIRST                 VALUE '1'.              SLOANSCP
+005500      88  LK-PAGING-MIDDLE                VALUE '2'.              SLOANSCP
+005600      88  LK-PAGING-LAST                  VALUE '3'.              SLOANSCP
+005700                                                                  SLOANSCP
+005800  PROCEDURE DIVISION.                                             SLOANSCP
+005900      MOVE EIBTRNID TO WS-TRAN-ID.                                SLOANSCP
+006000      IF EIBCALEN IS EQUAL TO 0                                   SLOANSCP
+006100        MOVE SPACES TO LK-LOAN-ID                                 SLOANSCP
+006200        SET LK-PAGING-OFF TO TRUE                                 SLOANSCP
+006300        PERFORM BROWSE-AND-SEND THRU                              SLOANSCP
+006400          BROWSE-AND-SEND-EXIT                                    SLOANSCP
+006500        GO TO COMMON-RETURN                                       SLOANSCP
+006600      END-IF.                                                     SLOANSCP
+006700      EXEC CICS RECEIVE MAP('LOANSCA')                            SLOANSCP
+006800                   MAPSET('MLOANSC')                              SLOANSCP
+006900                   RESP(WS-RESP)                                  SLOANSCP
+007000      END-EXEC.                                                   SLOANSCP
+007100      EVALUATE TRUE                                               SLOANSCP
+007200        WHEN EIBAID IS EQUAL TO DFHPF3                            SLOANSCP
+007300          EXEC CICS RETURN END-EXEC                               SLOANSCP
+007400          GOBACK                                                  SLOANSCP
+007500        WHEN EIBAID IS EQUAL TO DFHPF7                            SLOANSCP
+007600          IF LK-PAGING-OFF OR LK-PAGING-FIRST                     SLOANSCP
+007700            MOVE 'Already at first page. Cannot page back.'       SLOANSCP
+007800            TO ERRMSGO IN LOANSCAO                                SLOANSCP
+007900          ELSE                                                    SLOANSCP
+008000            PERFORM APPLY-SCREEN-FILTERS THRU                     SLOANSCP
+008100              APPLY-SCREEN-FILTERS-EXIT                           SLOANSCP
+008200            SET CDLN-START-LOW TO TRUE                            SLOANSCP
+008300            PERFORM BROWSE-AND-SEND THRU                          SLOANSCP
+008400              BROWSE-AND-SEND-EXIT                                SLOANSCP
+008500          END-IF                                                  SLOANSCP
+008600        WHEN EIBAID IS EQUAL TO DFHPF8                            SLOANSCP
+008700          IF LK-PAGING-OFF OR LK-PAGING-LAST                      SLOANSCP
+008800            MOVE 'Already at last page. Cannot page forward.'     SLOANSCP
+008900            TO ERRMSGO IN LOANSCAO                                SLOANSCP
+009000          ELSE                                                    SLOANSCP
+009100            PERFORM APPLY-SCREEN-FILTERS THRU                     SLOANSCP
+009200              APPLY-SCREEN-FILTERS-EXIT                           SLOANSCP
+009300            SET CDLN-START-HIGH TO TRUE                           SLOANSCP
+009400            PERFORM BROWSE-AND-SEND THRU                          SLOANSCP
+009500              BROWSE-AND-SEND-EXIT                                SLOANSCP
+009600          END-IF                                                  SLOANSCP
+009700        WHEN OTHER                                                SLOANSCP
+009800          PERFORM APPLY-SCREEN-FILTERS THRU                       SLOANSCP
+009900            APPLY-SCREEN-FILTERS-EXIT                             SLOANSCP
+010000          SET LK-PAGING-OFF TO TRUE                               SLOANSCP
+010100          SET CDLN-START-EQUAL TO TRUE                            SLOANSCP
+010200          PERFORM BROWSE-AND-SEND THRU                            SLOANSCP
+010300            BROWSE-AND-SEND-EXIT                                  SLOANSCP
+010400      END-EVALUATE.                                               SLOANSCP
+010500                                                                  SLOANSCP
+010600  COMMON-RETURN.                                                  SLOANSCP
+010700      EXEC CICS RETURN TRANSID(EIBTRNID)                          SLOANSCP
+010800                   COMMAREA(DFHCOMMAREA)                          SLOANSCP
+010900                   LENGTH(LENGTH OF DFHCOMMAREA)                  SLOANSCP
+011000      END-EXEC.                                                   SLOANSCP
+011100      GOBACK.                                                     SLOANSCP
+011200                                                                  SLOANSCP
+011300******************************************************************SLOANSCP
+011400* Copy the entered loan-id off the screen into the commarea       SLOANSCP
+011500* so it survives across the next pseudo-conversational turn       SLOANSCP
+011600******************************************************************SLOANSCP
+011700  APPLY-SCREEN-FILTERS.                                           SLOANSCP
+011800      IF EIBAID IS EQUAL TO DFHENTER                              SLOANSCP
+011900        MOVE LOANIDOI IN LOANSCAI TO LK-LOAN-ID                   SLOANSCP
+012000      END-IF.                                                     SLOANSCP
+012100  APPLY-SCREEN-FILTERS-EXIT.                                      SLOANSCP
+012200      EXIT.                                                       SLOANSCP
+012300                                                                  SLOANSCP
+012400******************************************************************SLOANSCP
+012500* Call DBANKLNP to browse the amortization schedule for the       SLOANSCP
+012600* requested loan-id in the current paging direction, then         SLOANSCP
+012700* build and send the screen                                       SLOANSCP
+012800******************************************************************SLOANSCP
+012900  BROWSE-AND-SEND.                                                SLOANSCP
+013000      MOVE SPACES TO CDLN-DATA.                                   SLOANSCP
+013100      SET CDLNI-BROWSE-SCHEDULE TO TRUE.                          SLOANSCP
+013200      MOVE LK-LOAN-ID TO CDLNI-LOAN-ID.                           SLOANSCP
+013300      IF CDLN-START-LOW                                           SLOANSCP
+013400        MOVE LK-PAGE-ANCHOR-LOW TO CDLNI-START-PAYMENT-NO         SLOANSCP
+013500      ELSE                                                        SLOANSCP
+013600        IF CDLN-START-HIGH                                        SLOANSCP
+013700          MOVE LK-PAGE-ANCHOR-HIGH TO CDLNI-START-PAYMENT-NO      SLOANSCP
+013800        ELSE                                                      SLOANSCP
+013900          MOVE ZERO TO CDLNI-START-PAYMENT-NO                     SLOANSCP
+014000        END-IF                                                    SLOANSCP
+014100      END-IF.                                                     SLOANSCP
+014200  COPY CBANKXLN.                                                  SLOANSCP
+014300      MOVE LOW-VALUES TO LOANSCAO.                                SLOANSCP
+014400      MOVE WS-TRAN-ID TO TRANO IN LOANSCAO.                       SLOANSCP
+014500      MOVE LK-LOAN-ID TO LOANIDOO IN LOANSCAO.                    SLOANSCP
+014600      MOVE CDLNO-PAYMENT-NO (1) TO LIST1PNO IN LOANSCAO.          SLOANSCP
+014700      MOVE CDLNO-PRINCIPAL-PORTION (1) TO LIST1PPO IN LOANSCAO.   SLOANSCP
+014800      MOVE CDLNO-INTEREST-PORTION (1) TO LIST1IPO IN LOANSCAO.    SLOANSCP
+014900      MOVE CDLNO-REMAINING-BALANCE (1) TO LIST1RBO IN LOANSCAO.   SLOANSCP
+015000      MOVE CDLNO-PAYMENT-NO (2) TO LIST2PNO IN LOANSCAO.          SLOANSCP
+015100      MOVE CDLNO-PRINCIPAL-PORTION (2) TO LIST2PPO IN LOANSCAO.   SLOANSCP
+015200      MOVE CDLNO-INTEREST-PORTION (2) TO LIST2IPO IN LOANSCAO.    SLOANSCP
+015300      MOVE CDLNO-REMAINING-BALANCE (2) TO LIST2RBO IN LOANSCAO.   SLOANSCP
+015400      MOVE CDLNO-PAYMENT-NO (3) TO LIST3PNO IN LOANSCAO.          SLOANSCP
+015500      MOVE CDLNO-PRINCIPAL-PORTION (3) TO LIST3PPO IN LOANSCAO.   SLOANSCP
+015600      MOVE CDLNO-INTEREST-PORTION (3) TO LIST3IPO IN LOANSCAO.    SLOANSCP
+015700      MOVE CDLNO-REMAINING-BALANCE (3) TO LIST3RBO IN LOANSCAO.   SLOANSCP
+015800      MOVE CDLNO-PAYMENT-NO (4) TO LIST4PNO IN LOANSCAO.          SLOANSCP
+015900      MOVE CDLNO-PRINCIPAL-PORTION (4) TO LIST4PPO IN LOANSCAO.   SLOANSCP
+016000      MOVE CDLNO-INTEREST-PORTION (4) TO LIST4IPO IN LOANSCAO.    SLOANSCP
+016100      MOVE CDLNO-REMAINING-BALANCE (4) TO LIST4RBO IN LOANSCAO.   SLOANSCP
+016200      IF CDLN-IS-DATA OR CDLN-IS-MORE-DATA                        SLOANSCP
+016300        MOVE CDLNO-PAYMENT-NO (1) TO LK-PAGE-ANCHOR-LOW           SLOANSCP
+016400        MOVE CDLNO-PAYMENT-NO (4) TO LK-PAGE-ANCHOR-HIGH          SLOANSCP
+016500        IF LK-PAGING-OFF                                          SLOANSCP
+016600          SET LK-PAGING-FIRST TO TRUE                             SLOANSCP
+016700        ELSE                                                      SLOANSCP
+016800          IF CDLN-IS-MORE-DATA                                    SLOANSCP
+016900            SET LK-PAGING-MIDDLE TO TRUE                          SLOANSCP
+017000          ELSE                                                    SLOANSCP
+017100            SET LK-PAGING-LAST TO TRUE                            SLOANSCP
+017200          END-IF                                                  SLOANSCP
+017300        END-IF                                                    SLOANSCP
+017400      END-IF.                                                     SLOANSCP
+017500      EXEC CICS SEND MAP('LOANSCA')                               SLOANSCP
+017600                   MAPSET('MLOANSC')                              SLOANSCP
+017700                   ERASE                                          SLOANSCP
+017800                   FREEKB                                         SLOANSCP
+017900      END-EXEC.                                                   SLOANSCP
+018000  BROWSE-AND-SEND-EXIT.                                           SLOANSCP
+018100      EXIT.                                                       SLOANSCP
+018200                                                                  SLOANSCP
+018300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     SLOANSCP

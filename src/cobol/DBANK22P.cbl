@@ -0,0 +1,176 @@
+000100***************************************************************** dbank22p
+000200*                                                               * dbank22p
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved. *   dbank22p
+000400*   This demonstration program is provided for use by users   *   dbank22p
+000500*   of Micro Focus products and may be used, modified and     *   dbank22p
+000600*   distributed as part of your application provided that     *   dbank22p
+000700*   you properly acknowledge the copyright of Micro Focus     *   dbank22p
+000800*   in this material.                                         *   dbank22p
+000900*                                                               * dbank22p
+001000***************************************************************** dbank22p
+001100                                                                  dbank22p
+001200***************************************************************** dbank22p
+001300* Program:     DBANK22P.CBL                                   *   dbank22p
+001400* Function:    Apply a manual balance correction to an        *   dbank22p
+001500*              account (file BNKACC) - read the current       *   dbank22p
+001600*              balance, then post a teller adjustment and     *   dbank22p
+001700*              write an audit trail entry.  VSAM Version      *   dbank22p
+001800***************************************************************** dbank22p
+001900                                                                  dbank22p
+002000 IDENTIFICATION DIVISION.                                         dbank22p
+002100 PROGRAM-ID.                                                      dbank22p
+002200     DBANK22P.                                                    dbank22p
+002300 DATE-WRITTEN.                                                    dbank22p
+002400     August 2026.                                                 dbank22p
+002500 DATE-COMPILED.                                                   dbank22p
+002600     Today.                                                       dbank22p
+002700                                                                  dbank22p
+002800 ENVIRONMENT DIVISION.                                            dbank22p
+002900                                                                  dbank22p
+003000 DATA DIVISION.                                                   dbank22p
+003100                                                                  dbank22p
+003200 WORKING-STORAGE SECTION.                                         dbank22p
+003300 01  WS-MISC-STORAGE.                                             dbank22p
+003400  05  WS-PROGRAM-ID                         PIC X(8)              dbank22p
+003500          VALUE 'DBANK22P'.                                       dbank22p
+003600  05  WS-COMMAREA-LENGTH                    PIC 9(5).             dbank22p
+003700  05  WS-READ-TOKEN                         PIC S9(8) COMP.       dbank22p
+003800  05  WS-RESP                               PIC S9(8) COMP.       dbank22p
+003900  05  WS-BNKACC-RID                         PIC X(9).             dbank22p
+004000                                                                  dbank22p
+004100 COPY CTSTAMPD.                                                   dbank22p
+004200                                                                  dbank22p
+004300 01  WS-BNKACC-REC.                                               dbank22p
+004400 COPY CBANKVAC.                                                   dbank22p
+004500                                                                  dbank22p
+004600 01  WS-COMMAREA.                                                 dbank22p
+004700 COPY CBANKD22.                                                   dbank22p
+004800                                                                  dbank22p
+004900 01  WS-AUDIT-DATA.                                               dbank22p
+005000 COPY CBANKD06.                                                   dbank22p
+005100                                                                  dbank22p
+005200 COPY CABENDD.                                                    dbank22p
+005300                                                                  dbank22p
+005400 LINKAGE SECTION.                                                 dbank22p
+005500 01  DFHCOMMAREA.                                                 dbank22p
+005600  05  LK-COMMAREA                           PIC X(1)              dbank22p
+005700      OCCURS 1 TO 4096 TIMES                                      dbank22p
+005800        DEPENDING ON WS-COMMAREA-LENGTH.                          dbank22p
+005900                                                                  dbank22p
+006000 COPY CENTRY.                                                     dbank22p
+006100***************************************************************** dbank22p
+006200* Move the passed data to our area                            *   dbank22p
+006300***************************************************************** dbank22p
+006400     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank22p
+006500     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank22p
+006600                                                                  dbank22p
+006700***************************************************************** dbank22p
+006800* Initialize our output area                                  *   dbank22p
+006900***************************************************************** dbank22p
+007000     MOVE SPACES TO CD22O-DATA.                                   dbank22p
+007100     SET CD22O-OK TO TRUE.                                        dbank22p
+007200                                                                  dbank22p
+007300***************************************************************** dbank22p
+007400* See what kind of request we have and react accordingly      *   dbank22p
+007500***************************************************************** dbank22p
+007600     EVALUATE TRUE                                                dbank22p
+007700       WHEN CD22I-READ                                            dbank22p
+007800         PERFORM READ-PROCESSING THRU                             dbank22p
+007900                 READ-PROCESSING-EXIT                             dbank22p
+008000       WHEN CD22I-CORRECT                                         dbank22p
+008100         PERFORM CORRECT-PROCESSING THRU                          dbank22p
+008200                 CORRECT-PROCESSING-EXIT                          dbank22p
+008300       WHEN OTHER                                                 dbank22p
+008400         SET CD22O-ERROR TO TRUE                                  dbank22p
+008500     END-EVALUATE.                                                dbank22p
+008600                                                                  dbank22p
+008700***************************************************************** dbank22p
+008800* Move the result back to the callers area                    *   dbank22p
+008900***************************************************************** dbank22p
+009000     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank22p
+009100                                                                  dbank22p
+009200***************************************************************** dbank22p
+009300* Return to our caller                                        *   dbank22p
+009400***************************************************************** dbank22p
+009500 COPY CRETURN.                                                    dbank22p
+009600                                                                  dbank22p
+009700***************************************************************** dbank22p
+009800* Read request - return the current balance and status of a   *   dbank22p
+009900* single account, for display before a correction is applied  *   dbank22p
+010000***************************************************************** dbank22p
+010100 READ-PROCESSING.                                                 dbank22p
+010200     MOVE CD22I-ACCNO TO WS-BNKACC-RID.                           dbank22p
+010300     EXEC CICS READ FILE('BNKACC')                                dbank22p
+010400                INTO(WS-BNKACC-REC)                               dbank22p
+010500                LENGTH(LENGTH OF WS-BNKACC-REC)                   dbank22p
+010600                RIDFLD(WS-BNKACC-RID)                             dbank22p
+010700                RESP(WS-RESP)                                     dbank22p
+010800     END-EXEC.                                                    dbank22p
+010900     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank22p
+011000       SET CD22O-ERROR TO TRUE                                    dbank22p
+011100       MOVE 'Account not found' TO CD22O-MSG                      dbank22p
+011200       GO TO READ-PROCESSING-EXIT                                 dbank22p
+011300     END-IF.                                                      dbank22p
+011400     MOVE BAC-REC-ACCNO TO CD22O-ACCNO.                           dbank22p
+011500     MOVE BAC-REC-STATUS TO CD22O-STATUS.                         dbank22p
+011600     MOVE BAC-REC-BALANCE TO CD22O-OLD-BALANCE.                   dbank22p
+011700 READ-PROCESSING-EXIT.                                            dbank22p
+011800     EXIT.                                                        dbank22p
+011900                                                                  dbank22p
+012000***************************************************************** dbank22p
+012100* Correct request - re-read the account under UPDATE, check   *   dbank22p
+012200* the balance the teller last saw still matches, post the     *   dbank22p
+012300* adjustment and rewrite, then write an audit trail entry     *   dbank22p
+012400* recording who made the correction and why                   *   dbank22p
+012500***************************************************************** dbank22p
+012600 CORRECT-PROCESSING.                                              dbank22p
+012700     MOVE CD22I-ACCNO TO WS-BNKACC-RID.                           dbank22p
+012800     EXEC CICS READ FILE('BNKACC')                                dbank22p
+012900                UPDATE                                            dbank22p
+013000                INTO(WS-BNKACC-REC)                               dbank22p
+013100                LENGTH(LENGTH OF WS-BNKACC-REC)                   dbank22p
+013200                RIDFLD(WS-BNKACC-RID)                             dbank22p
+013300                TOKEN(WS-READ-TOKEN)                              dbank22p
+013400                RESP(WS-RESP)                                     dbank22p
+013500     END-EXEC.                                                    dbank22p
+013600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank22p
+013700       SET CD22O-ERROR TO TRUE                                    dbank22p
+013800       MOVE 'Account not found' TO CD22O-MSG                      dbank22p
+013900       GO TO CORRECT-PROCESSING-EXIT                              dbank22p
+014000     END-IF.                                                      dbank22p
+014100     IF CD22I-OLD-BALANCE IS NOT EQUAL TO BAC-REC-BALANCE         dbank22p
+014200       SET CD22O-ERROR TO TRUE                                    dbank22p
+014300       MOVE 'Account balance has changed' TO CD22O-MSG            dbank22p
+014400       GO TO CORRECT-PROCESSING-EXIT                              dbank22p
+014500     END-IF.                                                      dbank22p
+014600     COMPUTE BAC-REC-BALANCE =                                    dbank22p
+014700       BAC-REC-BALANCE + CD22I-ADJUSTMENT.                        dbank22p
+014800     EXEC CICS REWRITE FILE('BNKACC')                             dbank22p
+014900                   FROM(WS-BNKACC-REC)                            dbank22p
+015000                   LENGTH(LENGTH OF WS-BNKACC-REC)                dbank22p
+015100                   TOKEN(WS-READ-TOKEN)                           dbank22p
+015200                   RESP(WS-RESP)                                  dbank22p
+015300     END-EXEC.                                                    dbank22p
+015400     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank22p
+015500       SET CD22O-ERROR TO TRUE                                    dbank22p
+015600       MOVE 'Unable to rewrite account details' TO CD22O-MSG      dbank22p
+015700       GO TO CORRECT-PROCESSING-EXIT                              dbank22p
+015800     END-IF.                                                      dbank22p
+015900     MOVE BAC-REC-ACCNO TO CD22O-ACCNO.                           dbank22p
+016000     MOVE BAC-REC-STATUS TO CD22O-STATUS.                         dbank22p
+016100     MOVE CD22I-OLD-BALANCE TO CD22O-OLD-BALANCE.                 dbank22p
+016200     MOVE BAC-REC-BALANCE TO CD22O-NEW-BALANCE.                   dbank22p
+016300     MOVE SPACES TO CD06-DATA.                                    dbank22p
+016400* Simulate SQL TIMESTAMP function                                 dbank22p
+016500 COPY CTSTAMPP.                                                   dbank22p
+016600     MOVE WS-TIMESTAMP TO CD06I-TIMESTAMP.                        dbank22p
+016700     MOVE CD22I-TELLER-USERID TO CD06I-FROM-PID.                  dbank22p
+016800     MOVE CD22I-ACCNO TO CD06I-FROM-ACC.                          dbank22p
+016900     MOVE CD22I-ADJUSTMENT TO CD06I-FROM-AMOUNT.                  dbank22p
+017000     MOVE CD22I-REASON TO CD06I-FROM-DESC.                        dbank22p
+017100     SET CD06I-OD-FEE-NO TO TRUE.                                 dbank22p
+017200 COPY CBANKX06.                                                   dbank22p
+017300 CORRECT-PROCESSING-EXIT.                                         dbank22p
+017400     EXIT.                                                        dbank22p
+017500                                                                  dbank22p
+017600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank22p

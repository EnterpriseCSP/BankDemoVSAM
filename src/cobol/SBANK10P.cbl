@@ -59,6 +59,8 @@
 005800 COPY DFHBMSCA.                                                   sbank10p
 005900                                                                  sbank10p
 006000 COPY CABENDD.                                                    sbank10p
+006010 01  WS-TRACE-DATA.                                               sbank10p
+006020 COPY CBANKD16.                                                   sbank10p
 006100                                                                  sbank10p
 006200 LINKAGE SECTION.                                                 sbank10p
 006300 01  DFHCOMMAREA.                                                 sbank10p
@@ -288,6 +290,7 @@
 028700     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              sbank10p
 028800     MOVE DDO-DATA TO EXT-OP-DATE.                                sbank10p
 028900     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          sbank10p
+028950     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   sbank10p
 029000     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         sbank10p
 029100     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          sbank10p
 029200     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          sbank10p

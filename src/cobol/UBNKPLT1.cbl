@@ -47,9 +47,34 @@
 004700         VALUE ', Program:'.                                      UBNKPLT1
 004800     10  WS-WTO-PROG                         PIC X(8).            UBNKPLT1
 004900                                                                  UBNKPLT1
+004910***************************************************************** UBNKPLT1
+004920* Startup health check working storage.  CHECK-FILE-OPEN is a   * UBNKPLT1
+004930* reusable subroutine, driven off WS-CHECK-FILE-NAME, that test- *UBNKPLT1
+004940* opens one VSAM file before the region is allowed to open for   *UBNKPLT1
+004950* business; DISPLAY-MSG builds and issues one operator message,  *UBNKPLT1
+004960* following the same pattern as SBNKPLT1's own PLTI message      *UBNKPLT1
+004970* routine.                                                       *UBNKPLT1
+004980***************************************************************** UBNKPLT1
+004991   05  WS-RESP                              PIC S9(8) COMP.       UBNKPLT1
+004992   05  WS-FILE-OPENSTATUS                   PIC S9(8) COMP.       UBNKPLT1
+004993   05  WS-CHECK-FILE-NAME                   PIC X(8).             UBNKPLT1
+004994   05  WS-DATA-ACCESS-RESULT                PIC X(6).             UBNKPLT1
+004995   05  WS-HEALTH-SWITCH                     PIC X(1)              UBNKPLT1
+004996       VALUE 'Y'.                                                 UBNKPLT1
+004997     88  WS-HEALTH-OK                       VALUE 'Y'.            UBNKPLT1
+004998     88  WS-HEALTH-FAILED                   VALUE 'N'.            UBNKPLT1
+004999   05  WS-MESSAGE.                                                UBNKPLT1
+005010     10  WS-MESSAGE-HDR                     PIC X(11).            UBNKPLT1
+005020     10  WS-MESSAGE-TXT                     PIC X(110).           UBNKPLT1
+005030   05  WS-MESSAGE-LENGTH                    PIC S9(8) COMP.       UBNKPLT1
 005000 LINKAGE SECTION.                                                 UBNKPLT1
 005100                                                                  UBNKPLT1
 005200 PROCEDURE DIVISION.                                              UBNKPLT1
+005210***************************************************************** UBNKPLT1
+005220* Confirm the core VSAM files and the configured data access     *UBNKPLT1
+005230* back end are usable before the region opens for business.      *UBNKPLT1
+005240***************************************************************** UBNKPLT1
+005250     PERFORM STARTUP-HEALTH-CHECK THRU STARTUP-HEALTH-CHECK-EXIT. UBNKPLT1
 005300***************************************************************** UBNKPLT1
 005400* Display the msg                                               * UBNKPLT1
 005500***************************************************************** UBNKPLT1
@@ -74,4 +99,108 @@
 007400     END-EXEC.                                                    UBNKPLT1
 007500     GOBACK.                                                      UBNKPLT1
 007600                                                                  UBNKPLT1
-007700* $ Version 5.98b sequenced on Thursday 5 Feb 2009 at 11:00pm     UBNKPLT1
+007610***************************************************************** UBNKPLT1
+007620* Test-open each core VSAM file and confirm the configured data  *UBNKPLT1
+007630* access back end is reachable.  A file that will not open is    *UBNKPLT1
+007640* disabled so the first online transaction gets a clean file-    *UBNKPLT1
+007650* not-available response instead of failing unexpectedly.        *UBNKPLT1
+007660***************************************************************** UBNKPLT1
+007670 STARTUP-HEALTH-CHECK.                                            UBNKPLT1
+007680     SET WS-HEALTH-OK TO TRUE.                                    UBNKPLT1
+007690     MOVE 'BNKACC  ' TO WS-CHECK-FILE-NAME.                       UBNKPLT1
+007700     PERFORM CHECK-FILE-OPEN THRU CHECK-FILE-OPEN-EXIT.           UBNKPLT1
+007710     MOVE 'BNKCUST ' TO WS-CHECK-FILE-NAME.                       UBNKPLT1
+007720     PERFORM CHECK-FILE-OPEN THRU CHECK-FILE-OPEN-EXIT.           UBNKPLT1
+007730     MOVE 'BNKATYPE' TO WS-CHECK-FILE-NAME.                       UBNKPLT1
+007740     PERFORM CHECK-FILE-OPEN THRU CHECK-FILE-OPEN-EXIT.           UBNKPLT1
+007750     MOVE 'BNKTXN  ' TO WS-CHECK-FILE-NAME.                       UBNKPLT1
+007760     PERFORM CHECK-FILE-OPEN THRU CHECK-FILE-OPEN-EXIT.           UBNKPLT1
+007770     PERFORM CHECK-SQL-BACKEND THRU CHECK-SQL-BACKEND-EXIT.       UBNKPLT1
+007780     IF WS-HEALTH-OK                                              UBNKPLT1
+007790        STRING 'Startup health check passed - all files and the'  UBNKPLT1
+007800               DELIMITED BY SIZE                                  UBNKPLT1
+007810               ' configured data access back end are available.'  UBNKPLT1
+007820               DELIMITED BY SIZE                                  UBNKPLT1
+007830               X'1A' DELIMITED BY SIZE                            UBNKPLT1
+007840          INTO WS-MESSAGE-TXT                                     UBNKPLT1
+007850        PERFORM DISPLAY-MSG                                       UBNKPLT1
+007860     END-IF.                                                      UBNKPLT1
+007870 STARTUP-HEALTH-CHECK-EXIT.                                       UBNKPLT1
+007880     EXIT.                                                        UBNKPLT1
+007890                                                                  UBNKPLT1
+007900***************************************************************** UBNKPLT1
+007910* Test-open one file by name, re-enabling it if CICS finds it    *UBNKPLT1
+007920* closed; a file that still will not open is disabled and an    * UBNKPLT1
+007930* operator message is issued.                                    *UBNKPLT1
+007940***************************************************************** UBNKPLT1
+007950 CHECK-FILE-OPEN.                                                 UBNKPLT1
+007960     EXEC CICS INQUIRE FILE(WS-CHECK-FILE-NAME)                   UBNKPLT1
+007970               OPENSTATUS(WS-FILE-OPENSTATUS)                     UBNKPLT1
+007980               RESP(WS-RESP)                                      UBNKPLT1
+007990     END-EXEC.                                                    UBNKPLT1
+008000     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   UBNKPLT1
+008010        OR WS-FILE-OPENSTATUS IS NOT EQUAL TO DFHVALUE(OPEN)      UBNKPLT1
+008020        EXEC CICS SET FILE(WS-CHECK-FILE-NAME)                    UBNKPLT1
+008030                  OPENED                                          UBNKPLT1
+008040                  ENABLED                                         UBNKPLT1
+008050                  RESP(WS-RESP)                                   UBNKPLT1
+008060        END-EXEC                                                  UBNKPLT1
+008070        IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                UBNKPLT1
+008080           SET WS-HEALTH-FAILED TO TRUE                           UBNKPLT1
+008090           EXEC CICS SET FILE(WS-CHECK-FILE-NAME)                 UBNKPLT1
+008100                     DISABLED                                     UBNKPLT1
+008110           END-EXEC                                               UBNKPLT1
+008120           STRING 'File ' DELIMITED BY SIZE                       UBNKPLT1
+008130                  WS-CHECK-FILE-NAME DELIMITED BY SIZE            UBNKPLT1
+008140                  ' failed startup test-open - disabled pending'  UBNKPLT1
+008150                  DELIMITED BY SIZE                               UBNKPLT1
+008160                  ' operator action.' DELIMITED BY SIZE           UBNKPLT1
+008170                  X'1A' DELIMITED BY SIZE                         UBNKPLT1
+008180             INTO WS-MESSAGE-TXT                                  UBNKPLT1
+008190           PERFORM DISPLAY-MSG                                    UBNKPLT1
+008200        END-IF                                                    UBNKPLT1
+008210     END-IF.                                                      UBNKPLT1
+008220 CHECK-FILE-OPEN-EXIT.                                            UBNKPLT1
+008230     EXIT.                                                        UBNKPLT1
+008240                                                                  UBNKPLT1
+008250***************************************************************** UBNKPLT1
+008260* Confirm the data access back end DBANKIOP would hand out to    *UBNKPLT1
+008270* callers is actually available; DBANKIOP itself degrades to     *UBNKPLT1
+008280* VSAM if a configured SQL back end cannot be reached, so this   *UBNKPLT1
+008290* is an informational message rather than a failure condition.   *UBNKPLT1
+008300***************************************************************** UBNKPLT1
+008310 CHECK-SQL-BACKEND.                                               UBNKPLT1
+008320     MOVE SPACES TO WS-DATA-ACCESS-RESULT.                        UBNKPLT1
+008330     CALL 'DBANKIOP' USING WS-DATA-ACCESS-RESULT.                 UBNKPLT1
+008340     STRING 'Data access back end confirmed as '                  UBNKPLT1
+008350            DELIMITED BY SIZE                                     UBNKPLT1
+008360            WS-DATA-ACCESS-RESULT DELIMITED BY SIZE               UBNKPLT1
+008370            X'1A' DELIMITED BY SIZE                               UBNKPLT1
+008380       INTO WS-MESSAGE-TXT.                                       UBNKPLT1
+008390     PERFORM DISPLAY-MSG.                                         UBNKPLT1
+008400 CHECK-SQL-BACKEND-EXIT.                                          UBNKPLT1
+008410     EXIT.                                                        UBNKPLT1
+008420                                                                  UBNKPLT1
+008430***************************************************************** UBNKPLT1
+008440* Build and issue one operator message, following the same      * UBNKPLT1
+008450* pattern SBNKPLT1 uses for its own PLTI messages.               *UBNKPLT1
+008460***************************************************************** UBNKPLT1
+008470 DISPLAY-MSG.                                                     UBNKPLT1
+008480     MOVE WS-PROGRAM-ID TO WS-MESSAGE-HDR(1:8).                   UBNKPLT1
+008490     MOVE ' - ' TO WS-MESSAGE-HDR(9:3).                           UBNKPLT1
+008500     MOVE 0 TO WS-MESSAGE-LENGTH.                                 UBNKPLT1
+008510     INSPECT WS-MESSAGE TALLYING WS-MESSAGE-LENGTH                UBNKPLT1
+008520       FOR CHARACTERS BEFORE X'1A'.                               UBNKPLT1
+008530     EXEC CICS WRITE                                              UBNKPLT1
+008540               OPERATOR                                           UBNKPLT1
+008550               TEXT(WS-MESSAGE)                                   UBNKPLT1
+008560               TEXTLENGTH(WS-MESSAGE-LENGTH)                      UBNKPLT1
+008570     END-EXEC.                                                    UBNKPLT1
+008580     EXEC CICS WRITEQ TD                                          UBNKPLT1
+008590               QUEUE('CSMT')                                      UBNKPLT1
+008600               FROM(WS-MESSAGE)                                   UBNKPLT1
+008610               LENGTH(WS-MESSAGE-LENGTH)                          UBNKPLT1
+008620     END-EXEC.                                                    UBNKPLT1
+008630     MOVE SPACES TO WS-MESSAGE.                                   UBNKPLT1
+008640                                                                  UBNKPLT1
+008700* $ Version 5.98b sequenced on Thursday 5 Feb 2009 at 11:00pm     UBNKPLT1

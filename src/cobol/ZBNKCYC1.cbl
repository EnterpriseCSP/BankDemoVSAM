@@ -0,0 +1,331 @@
+000100***************************************************************** ZBNKCYC1
+000200*                                                               * ZBNKCYC1
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * ZBNKCYC1
+000400*   This demonstration program is provided for use by users     * ZBNKCYC1
+000500*   of Micro Focus products and may be used, modified and       * ZBNKCYC1
+000600*   distributed as part of your application provided that       * ZBNKCYC1
+000700*   you properly acknowledge the copyright of Micro Focus       * ZBNKCYC1
+000800*   in this material.                                           * ZBNKCYC1
+000900*                                                               * ZBNKCYC1
+001000***************************************************************** ZBNKCYC1
+001100                                                                  ZBNKCYC1
+001200***************************************************************** ZBNKCYC1
+001300* Program:     ZBNKCYC1.CBL                                     * ZBNKCYC1
+001400* Function:    Nightly statement-cycle batch run.  Scans        * ZBNKCYC1
+001500*              BNKACC-FILE the way DBANK51P/ZBNKSTO1 do and,    * ZBNKCYC1
+001600*              for every account whose BAC-REC-STMT-CYCLE is    * ZBNKCYC1
+001700*              set and BAC-REC-STMT-CYCLE-DTE has arrived,      * ZBNKCYC1
+001800*              queues the same statement print request          * ZBNKCYC1
+001900*              SSTMT01P builds on-line (the CSTMTJCL card       * ZBNKCYC1
+002000*              set with %%%%% substituted for the account's     * ZBNKCYC1
+002100*              PID) and rolls the cycle date forward.           * ZBNKCYC1
+002200***************************************************************** ZBNKCYC1
+002300                                                                  ZBNKCYC1
+002400 IDENTIFICATION DIVISION.                                         ZBNKCYC1
+002500 PROGRAM-ID.                                                      ZBNKCYC1
+002600     ZBNKCYC1.                                                    ZBNKCYC1
+002700 DATE-WRITTEN.                                                    ZBNKCYC1
+002800     August 2026.                                                 ZBNKCYC1
+002900 DATE-COMPILED.                                                   ZBNKCYC1
+003000     Today.                                                       ZBNKCYC1
+003100                                                                  ZBNKCYC1
+003200 ENVIRONMENT DIVISION.                                            ZBNKCYC1
+003300 INPUT-OUTPUT   SECTION.                                          ZBNKCYC1
+003400   FILE-CONTROL.                                                  ZBNKCYC1
+003500     SELECT BNKACC-FILE                                           ZBNKCYC1
+003600            ASSIGN       TO BNKACC                                ZBNKCYC1
+003700            ORGANIZATION IS INDEXED                               ZBNKCYC1
+003800            ACCESS MODE  IS DYNAMIC                               ZBNKCYC1
+003900            RECORD KEY   IS BAC-REC-ACCNO                         ZBNKCYC1
+004000            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES          ZBNKCYC1
+004100            FILE STATUS  IS WS-BNKACC-STATUS.                     ZBNKCYC1
+004200     SELECT INTRDR-FILE                                           ZBNKCYC1
+004300            ASSIGN       TO INTRDR                                ZBNKCYC1
+004400            ORGANIZATION IS SEQUENTIAL                            ZBNKCYC1
+004500            FILE STATUS  IS WS-INTRDR-STATUS.                     ZBNKCYC1
+004600                                                                  ZBNKCYC1
+004700 DATA DIVISION.                                                   ZBNKCYC1
+004800 FILE SECTION.                                                    ZBNKCYC1
+004900                                                                  ZBNKCYC1
+005000 FD  BNKACC-FILE.                                                 ZBNKCYC1
+005100 01  BNKACC-REC.                                                  ZBNKCYC1
+005200 COPY CBANKVAC.                                                   ZBNKCYC1
+005300                                                                  ZBNKCYC1
+005400 FD  INTRDR-FILE.                                                 ZBNKCYC1
+005500 01  INTRDR-REC                             PIC X(80).            ZBNKCYC1
+005600                                                                  ZBNKCYC1
+005700 WORKING-STORAGE SECTION.                                         ZBNKCYC1
+005800 COPY CTIMERD.                                                    ZBNKCYC1
+005900                                                                  ZBNKCYC1
+006000 COPY CTSTAMPD.                                                   ZBNKCYC1
+006100                                                                  ZBNKCYC1
+006200 COPY CSTMTJCL.                                                   ZBNKCYC1
+006300                                                                  ZBNKCYC1
+006400 01  WS-CYCLE-DATE-WORK.                                          ZBNKCYC1
+006500   05  WS-CYCLE-YYYY                         PIC 9(4).            ZBNKCYC1
+006600   05  WS-CYCLE-MM                           PIC 9(2).            ZBNKCYC1
+006700   05  WS-CYCLE-DD                           PIC 9(2).            ZBNKCYC1
+006800   05  WS-CYCLE-MONTHS-TO-ADD                PIC 9(2).            ZBNKCYC1
+006900   05  WS-CYCLE-NEW-DATE                     PIC X(10).           ZBNKCYC1
+007000                                                                  ZBNKCYC1
+007100 01  WS-MISC-STORAGE.                                             ZBNKCYC1
+007200   05  WS-PROGRAM-ID                         PIC X(8)             ZBNKCYC1
+007300       VALUE 'ZBNKCYC1'.                                          ZBNKCYC1
+007400   05  WS-BNKACC-STATUS.                                          ZBNKCYC1
+007500     10  WS-BNKACC-STAT1                     PIC X(1).            ZBNKCYC1
+007600     10  WS-BNKACC-STAT2                     PIC X(1).            ZBNKCYC1
+007700   05  WS-INTRDR-STATUS.                                          ZBNKCYC1
+007800     10  WS-INTRDR-STAT1                     PIC X(1).            ZBNKCYC1
+007900     10  WS-INTRDR-STAT2                     PIC X(1).            ZBNKCYC1
+008000   05  WS-IO-STATUS.                                              ZBNKCYC1
+008100     10  WS-IO-STAT1                         PIC X(1).            ZBNKCYC1
+008200     10  WS-IO-STAT2                         PIC X(1).            ZBNKCYC1
+008300   05  WS-TWO-BYTES.                                              ZBNKCYC1
+008400     10  WS-TWO-BYTES-LEFT                   PIC X(1).            ZBNKCYC1
+008500     10  WS-TWO-BYTES-RIGHT                  PIC X(1).            ZBNKCYC1
+008600   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                 ZBNKCYC1
+008700                                             PIC 9(1) COMP.       ZBNKCYC1
+008800   05  WS-END-OF-FILE                        PIC X(3)             ZBNKCYC1
+008900       VALUE 'NO '.                                               ZBNKCYC1
+009000   05  WS-TODAY-ISO                          PIC X(10).           ZBNKCYC1
+009100   05  WS-PERFORM-COUNTER                    PIC 9(3).            ZBNKCYC1
+009200   05  WS-ACCOUNTS-READ                      PIC 9(7)             ZBNKCYC1
+009300       VALUE ZERO.                                                ZBNKCYC1
+009400   05  WS-STATEMENTS-QUEUED                  PIC 9(7)             ZBNKCYC1
+009500       VALUE ZERO.                                                ZBNKCYC1
+009600                                                                  ZBNKCYC1
+009700 01  WS-CONSOLE-MESSAGE                      PIC X(60).           ZBNKCYC1
+009800                                                                  ZBNKCYC1
+009900 LINKAGE SECTION.                                                 ZBNKCYC1
+010000 01  LK-EXEC-PARM.                                                ZBNKCYC1
+010100   05  LK-EXEC-PARM-LL                       PIC S9(4) COMP.      ZBNKCYC1
+010200   05  LK-EXEC-PARM-DATA                     PIC X(12).           ZBNKCYC1
+010300                                                                  ZBNKCYC1
+010400 PROCEDURE DIVISION USING LK-EXEC-PARM.                           ZBNKCYC1
+010500                                                                  ZBNKCYC1
+010550     MOVE 45 TO WS-BATCH-WINDOW-MINUTES.                          ZBNKCYC1
+010600     PERFORM RUN-TIME.                                            ZBNKCYC1
+010700                                                                  ZBNKCYC1
+010800     MOVE 'Statement cycle batch run starting'                    ZBNKCYC1
+010900       TO WS-CONSOLE-MESSAGE.                                     ZBNKCYC1
+011000     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKCYC1
+011100                                                                  ZBNKCYC1
+011200*    Snapshot today's date once - every cycle-date comparison    ZBNKCYC1
+011300*    for the whole run uses it.                                  ZBNKCYC1
+011400 COPY CTSTAMPP.                                                   ZBNKCYC1
+011500     MOVE WS-TS-DATE TO WS-TODAY-ISO.                             ZBNKCYC1
+011600                                                                  ZBNKCYC1
+011700     PERFORM OPEN-FILES.                                          ZBNKCYC1
+011800                                                                  ZBNKCYC1
+011900     MOVE LOW-VALUES TO BAC-REC-ACCNO.                            ZBNKCYC1
+012000     START BNKACC-FILE KEY GREATER THAN BAC-REC-ACCNO.            ZBNKCYC1
+012100     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKCYC1
+012200        MOVE 'YES' TO WS-END-OF-FILE                              ZBNKCYC1
+012300     END-IF.                                                      ZBNKCYC1
+012400                                                                  ZBNKCYC1
+012500     PERFORM UNTIL WS-END-OF-FILE IS EQUAL TO 'YES'               ZBNKCYC1
+012600        READ BNKACC-FILE NEXT RECORD                              ZBNKCYC1
+012700        IF WS-BNKACC-STATUS IS EQUAL TO '10'                      ZBNKCYC1
+012800           MOVE 'YES' TO WS-END-OF-FILE                           ZBNKCYC1
+012900        ELSE                                                      ZBNKCYC1
+013000           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'               ZBNKCYC1
+013100              MOVE 'BNKACC read error during scan'                ZBNKCYC1
+013200                TO WS-CONSOLE-MESSAGE                             ZBNKCYC1
+013300              PERFORM DISPLAY-CONSOLE-MESSAGE                     ZBNKCYC1
+013400              MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                ZBNKCYC1
+013500              PERFORM DISPLAY-IO-STATUS                           ZBNKCYC1
+013600              PERFORM ABORT-PROGRAM                               ZBNKCYC1
+013700           ELSE                                                   ZBNKCYC1
+013800              ADD 1 TO WS-ACCOUNTS-READ                           ZBNKCYC1
+013900              PERFORM PROCESS-ACCOUNT                             ZBNKCYC1
+014000           END-IF                                                 ZBNKCYC1
+014100        END-IF                                                    ZBNKCYC1
+014200     END-PERFORM.                                                 ZBNKCYC1
+014300                                                                  ZBNKCYC1
+014400     PERFORM CLOSE-FILES.                                         ZBNKCYC1
+014500                                                                  ZBNKCYC1
+014600     MOVE SPACES TO WS-CONSOLE-MESSAGE.                           ZBNKCYC1
+014700     STRING WS-ACCOUNTS-READ     DELIMITED BY SIZE                ZBNKCYC1
+014800            ' accounts scanned, ' DELIMITED BY SIZE                ZBNKCYC1
+014900            WS-STATEMENTS-QUEUED DELIMITED BY SIZE                ZBNKCYC1
+015000            ' statements queued' DELIMITED BY SIZE                ZBNKCYC1
+015100       INTO WS-CONSOLE-MESSAGE.                                   ZBNKCYC1
+015200     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKCYC1
+015300     MOVE 'End Of Job'                                            ZBNKCYC1
+015400       TO WS-CONSOLE-MESSAGE.                                     ZBNKCYC1
+015500     PERFORM DISPLAY-CONSOLE-MESSAGE.                             ZBNKCYC1
+015600                                                                  ZBNKCYC1
+015700     PERFORM RUN-TIME.                                            ZBNKCYC1
+015800                                                                  ZBNKCYC1
+015900     MOVE 0 TO RETURN-CODE.                                       ZBNKCYC1
+016000                                                                  ZBNKCYC1
+016100     GOBACK.                                                      ZBNKCYC1
+016200                                                                  ZBNKCYC1
+016300***************************************************************** ZBNKCYC1
+016400* If this account's statement cycle has arrived, queue the      * ZBNKCYC1
+016500* same print request SSTMT01P builds on-line and roll the       * ZBNKCYC1
+016600* cycle date forward to the next occurrence.                    * ZBNKCYC1
+016700***************************************************************** ZBNKCYC1
+016800 PROCESS-ACCOUNT.                                                 ZBNKCYC1
+016900     IF NOT BAC-STMT-CYCLE-NONE AND                               ZBNKCYC1
+017000        BAC-REC-STMT-CYCLE-DTE IS NOT EQUAL TO SPACES AND         ZBNKCYC1
+017100        BAC-REC-STMT-CYCLE-DTE IS NOT GREATER THAN WS-TODAY-ISO   ZBNKCYC1
+017200        PERFORM QUEUE-STATEMENT-PRINT-REQUEST                     ZBNKCYC1
+017300        PERFORM ADVANCE-CYCLE-DATE                                ZBNKCYC1
+017400        MOVE WS-CYCLE-NEW-DATE TO BAC-REC-STMT-CYCLE-DTE          ZBNKCYC1
+017500        REWRITE BAC-RECORD                                        ZBNKCYC1
+017600        IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                  ZBNKCYC1
+017700           MOVE 'Unable to rewrite account cycle date'            ZBNKCYC1
+017800             TO WS-CONSOLE-MESSAGE                                ZBNKCYC1
+017900           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKCYC1
+018000           MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                  ZBNKCYC1
+018100           PERFORM DISPLAY-IO-STATUS                              ZBNKCYC1
+018200           PERFORM ABORT-PROGRAM                                  ZBNKCYC1
+018300        END-IF                                                    ZBNKCYC1
+018400        ADD 1 TO WS-STATEMENTS-QUEUED                             ZBNKCYC1
+018500     END-IF.                                                      ZBNKCYC1
+018600                                                                  ZBNKCYC1
+018700***************************************************************** ZBNKCYC1
+018800* Build the CSTMTJCL card set for this account's PID and write  * ZBNKCYC1
+018900* it to the internal-reader file, exactly the way SSTMT01P      * ZBNKCYC1
+019000* builds and submits it on-line.                                * ZBNKCYC1
+019100***************************************************************** ZBNKCYC1
+019200 QUEUE-STATEMENT-PRINT-REQUEST.                                   ZBNKCYC1
+019300     INSPECT WS-JCL-CARD-TABLE                                    ZBNKCYC1
+019400       REPLACING ALL '%%%%%' BY BAC-REC-PID.                      ZBNKCYC1
+019500                                                                  ZBNKCYC1
+019600     DIVIDE LENGTH OF WS-JCL-CARD(1) INTO                         ZBNKCYC1
+019700       LENGTH OF WS-JCL-CARD-TABLE GIVING WS-JCL-CARD-COUNT.      ZBNKCYC1
+019800                                                                  ZBNKCYC1
+019900     PERFORM VARYING WS-PERFORM-COUNTER FROM 1 BY 1               ZBNKCYC1
+020000       UNTIL WS-PERFORM-COUNTER IS GREATER THAN WS-JCL-CARD-COUNT ZBNKCYC1
+020100        MOVE WS-JCL-CARD(WS-PERFORM-COUNTER) TO INTRDR-REC        ZBNKCYC1
+020200        WRITE INTRDR-REC                                          ZBNKCYC1
+020300        IF WS-INTRDR-STATUS IS NOT EQUAL TO '00'                  ZBNKCYC1
+020400           MOVE 'Unable to write statement JCL card'              ZBNKCYC1
+020500             TO WS-CONSOLE-MESSAGE                                ZBNKCYC1
+020600           PERFORM DISPLAY-CONSOLE-MESSAGE                        ZBNKCYC1
+020700           MOVE WS-INTRDR-STATUS TO WS-IO-STATUS                  ZBNKCYC1
+020800           PERFORM DISPLAY-IO-STATUS                              ZBNKCYC1
+020900           PERFORM ABORT-PROGRAM                                  ZBNKCYC1
+021000        END-IF                                                    ZBNKCYC1
+021100     END-PERFORM.                                                 ZBNKCYC1
+021200                                                                  ZBNKCYC1
+021300     INSPECT WS-JCL-CARD-TABLE                                    ZBNKCYC1
+021400       REPLACING ALL BAC-REC-PID BY '%%%%%'.                      ZBNKCYC1
+021500                                                                  ZBNKCYC1
+021600***************************************************************** ZBNKCYC1
+021700* Roll BAC-REC-STMT-CYCLE-DTE forward by one month, one          * ZBNKCYC1
+021800* quarter, or one year depending on the cycle code, wrapping     * ZBNKCYC1
+021900* the year on a December-to-January roll.  This is calendar     * ZBNKCYC1
+022000* month arithmetic, not day-count arithmetic, so the day-of-     * ZBNKCYC1
+022100* month set at cycle sign-up is preserved (e.g. the 15th of      * ZBNKCYC1
+022200* the month stays the 15th).                                     * ZBNKCYC1
+022300***************************************************************** ZBNKCYC1
+022400 ADVANCE-CYCLE-DATE.                                              ZBNKCYC1
+022500     MOVE 1 TO WS-CYCLE-MONTHS-TO-ADD.                            ZBNKCYC1
+022600     IF BAC-STMT-CYCLE-QUARTERLY                                  ZBNKCYC1
+022700        MOVE 3 TO WS-CYCLE-MONTHS-TO-ADD                          ZBNKCYC1
+022800     END-IF.                                                      ZBNKCYC1
+022900     IF BAC-STMT-CYCLE-ANNUAL                                     ZBNKCYC1
+023000        MOVE 12 TO WS-CYCLE-MONTHS-TO-ADD                         ZBNKCYC1
+023100     END-IF.                                                      ZBNKCYC1
+023200                                                                  ZBNKCYC1
+023300     MOVE BAC-REC-STMT-CYCLE-DTE (1:4) TO WS-CYCLE-YYYY.          ZBNKCYC1
+023400     MOVE BAC-REC-STMT-CYCLE-DTE (6:2) TO WS-CYCLE-MM.            ZBNKCYC1
+023500     MOVE BAC-REC-STMT-CYCLE-DTE (9:2) TO WS-CYCLE-DD.            ZBNKCYC1
+023600                                                                  ZBNKCYC1
+023700     ADD WS-CYCLE-MONTHS-TO-ADD TO WS-CYCLE-MM.                   ZBNKCYC1
+023800     PERFORM UNTIL WS-CYCLE-MM IS NOT GREATER THAN 12             ZBNKCYC1
+023900        SUBTRACT 12 FROM WS-CYCLE-MM                              ZBNKCYC1
+024000        ADD 1 TO WS-CYCLE-YYYY                                    ZBNKCYC1
+024100     END-PERFORM.                                                 ZBNKCYC1
+024200                                                                  ZBNKCYC1
+024300     MOVE SPACES TO WS-CYCLE-NEW-DATE.                            ZBNKCYC1
+024400     STRING WS-CYCLE-YYYY DELIMITED BY SIZE                       ZBNKCYC1
+024500            '-'          DELIMITED BY SIZE                        ZBNKCYC1
+024600            WS-CYCLE-MM  DELIMITED BY SIZE                        ZBNKCYC1
+024700            '-'          DELIMITED BY SIZE                        ZBNKCYC1
+024800            WS-CYCLE-DD  DELIMITED BY SIZE                        ZBNKCYC1
+024900       INTO WS-CYCLE-NEW-DATE.                                    ZBNKCYC1
+025000                                                                  ZBNKCYC1
+025100***************************************************************** ZBNKCYC1
+025200* Open the account file and the internal-reader submit file     * ZBNKCYC1
+025300***************************************************************** ZBNKCYC1
+025400 OPEN-FILES.                                                      ZBNKCYC1
+025500     OPEN I-O BNKACC-FILE.                                        ZBNKCYC1
+025600     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                     ZBNKCYC1
+025700        MOVE 'BNKACC file open failure...'                        ZBNKCYC1
+025800          TO WS-CONSOLE-MESSAGE                                   ZBNKCYC1
+025900        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKCYC1
+026000        MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                     ZBNKCYC1
+026100        PERFORM DISPLAY-IO-STATUS                                 ZBNKCYC1
+026200        PERFORM ABORT-PROGRAM                                     ZBNKCYC1
+026300     END-IF.                                                      ZBNKCYC1
+026400     OPEN OUTPUT INTRDR-FILE.                                     ZBNKCYC1
+026500     IF WS-INTRDR-STATUS IS NOT EQUAL TO '00'                     ZBNKCYC1
+026600        MOVE 'INTRDR file open failure...'                        ZBNKCYC1
+026700          TO WS-CONSOLE-MESSAGE                                   ZBNKCYC1
+026800        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKCYC1
+026900        MOVE WS-INTRDR-STATUS TO WS-IO-STATUS                     ZBNKCYC1
+027000        PERFORM DISPLAY-IO-STATUS                                 ZBNKCYC1
+027100        PERFORM ABORT-PROGRAM                                     ZBNKCYC1
+027200     END-IF.                                                      ZBNKCYC1
+027300                                                                  ZBNKCYC1
+027400***************************************************************** ZBNKCYC1
+027500***************************************************************** ZBNKCYC1
+027600* Close the account file and the internal-reader submit file    * ZBNKCYC1
+027700***************************************************************** ZBNKCYC1
+027800 CLOSE-FILES.                                                     ZBNKCYC1
+027900     CLOSE BNKACC-FILE.                                           ZBNKCYC1
+028000     CLOSE INTRDR-FILE.                                           ZBNKCYC1
+028100                                                                  ZBNKCYC1
+028200***************************************************************** ZBNKCYC1
+028300* Display the file status bytes. This routine will display as   * ZBNKCYC1
+028400* two digits if the full two byte file status is numeric. If    * ZBNKCYC1
+028500* second byte is non-numeric then it will be treated as a       * ZBNKCYC1
+028600* binary number.                                                * ZBNKCYC1
+028700***************************************************************** ZBNKCYC1
+028800 DISPLAY-IO-STATUS.                                               ZBNKCYC1
+028900     IF WS-IO-STATUS NUMERIC                                      ZBNKCYC1
+029000        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKCYC1
+029100        STRING 'File status -' DELIMITED BY SIZE                  ZBNKCYC1
+029200               WS-IO-STATUS DELIMITED BY SIZE                     ZBNKCYC1
+029300          INTO WS-CONSOLE-MESSAGE                                 ZBNKCYC1
+029400        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKCYC1
+029500     ELSE                                                         ZBNKCYC1
+029600        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY     ZBNKCYC1
+029700        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                    ZBNKCYC1
+029800        MOVE SPACE TO WS-CONSOLE-MESSAGE                          ZBNKCYC1
+029900        STRING 'File status -' DELIMITED BY SIZE                  ZBNKCYC1
+030000               WS-IO-STAT1 DELIMITED BY SIZE                      ZBNKCYC1
+030100               '/' DELIMITED BY SIZE                              ZBNKCYC1
+030200               WS-TWO-BYTES DELIMITED BY SIZE                     ZBNKCYC1
+030300          INTO WS-CONSOLE-MESSAGE                                 ZBNKCYC1
+030400        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKCYC1
+030500     END-IF.                                                      ZBNKCYC1
+030600                                                                  ZBNKCYC1
+030700***************************************************************** ZBNKCYC1
+030800* 'ABORT' the program.                                          * ZBNKCYC1
+030900* Post a message to the console and issue a STOP RUN            * ZBNKCYC1
+031000***************************************************************** ZBNKCYC1
+031100 ABORT-PROGRAM.                                                   ZBNKCYC1
+031200     IF WS-CONSOLE-MESSAGE NOT = SPACES                           ZBNKCYC1
+031300        PERFORM DISPLAY-CONSOLE-MESSAGE                           ZBNKCYC1
+031400     END-IF.                                                      ZBNKCYC1
+031500     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.        ZBNKCYC1
+031550     PERFORM DISPLAY-CONSOLE-MESSAGE.                              ZBNKCYC1
+031600     MOVE 16 TO RETURN-CODE.                                      ZBNKCYC1
+031700     STOP RUN.                                                    ZBNKCYC1
+031800                                                                  ZBNKCYC1
+031900***************************************************************** ZBNKCYC1
+032000* Display CONSOLE messages...                                   * ZBNKCYC1
+032100***************************************************************** ZBNKCYC1
+032200 DISPLAY-CONSOLE-MESSAGE.                                         ZBNKCYC1
+032300     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE               ZBNKCYC1
+032400       UPON CONSOLE.                                              ZBNKCYC1
+032500     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                       ZBNKCYC1
+032600                                                                  ZBNKCYC1
+032700 COPY CTIMERP.                                                    ZBNKCYC1
+032800                                                                  ZBNKCYC1
+032900* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ZBNKCYC1

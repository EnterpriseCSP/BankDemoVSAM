@@ -80,14 +80,27 @@
 008000     10  WS-LOAN-INTEREST                    PIC SV9(8).          bbank70p
 008100     10  WS-LOAN-TERM                        PIC S9(5).           bbank70p
 008200     10  WS-LOAN-MONTHLY-PAYMENT             PIC S9(6)V99.        bbank70p
+008210     10  WS-RISK-ADJ-PCT                   PIC S9(3)V9(3).        bbank70p
+008220     10  WS-BASE-PERC-N                     PIC 9(3)V9(3).        bbank70p
 008300                                                                  bbank70p
 008400 01  WS-BANK-DATA.                                                bbank70p
 008500 COPY CBANKDAT.                                                   bbank70p
+008550                                                                  bbank70p
+008560 01  WS-ACCT08-DATA.                                              bbank70p
+008570 COPY CBANKD08.                                                   bbank70p
 008600                                                                  bbank70p
+008610 01  WS-LOAN-DATA.                                                bbank70p
+008620 COPY CBANKDLN.                                                   bbank70p
+008630                                                                  bbank70p
+008640 01  WS-LOAN-OVERRIDE-DATA.                                       bbank70p
+008650 COPY CBANKD20.                                                   bbank70p
+008660                                                                  bbank70p
 008700 01  WS-HELP-DATA.                                                bbank70p
 008800 COPY CHELPD01.                                                   bbank70p
 008900                                                                  bbank70p
 009000 COPY CABENDD.                                                    bbank70p
+009050                                                                  bbank70p
+009060 COPY CTSTAMPD.                                                   bbank70p
 009100                                                                  bbank70p
 009200 LINKAGE SECTION.                                                 bbank70p
 009300 01  DFHCOMMAREA.                                                 bbank70p
@@ -125,6 +138,8 @@
 012500     SET PFK-INVALID TO TRUE.                                     bbank70p
 012600     IF BANK-AID-ENTER OR                                         bbank70p
 012700        BANK-AID-PFK03 OR                                         bbank70p
+012750        BANK-AID-PFK05 OR                                         bbank70p
+012760        BANK-AID-PFK06 OR                                         bbank70p
 012800        BANK-AID-PFK04                                            bbank70p
 012900        SET PFK-VALID TO TRUE                                     bbank70p
 013000     END-IF.                                                      bbank70p
@@ -220,6 +235,10 @@
 022000        GO TO COMMON-RETURN                                       bbank70p
 022100     END-IF.                                                      bbank70p
 022200                                                                  bbank70p
+022205     MOVE WS-CALC-WORK-PERC-N TO WS-BASE-PERC-N.                  bbank70p
+022210     PERFORM APPLY-RISK-ADJUSTMENT THRU                           bbank70p
+022220         APPLY-RISK-ADJUSTMENT-EXIT.                              bbank70p
+022230                                                                  bbank70p
 022300* Now calculate the monthly cost of the loan                      bbank70p
 022400     MOVE WS-CALC-WORK-AMOUNT-N TO WS-LOAN-PRINCIPAL.             bbank70p
 022500     DIVIDE 100 INTO WS-CALC-WORK-PERC-N                          bbank70p
@@ -236,6 +255,15 @@
 023600         * WS-LOAN-PRINCIPAL.                                     bbank70p
 023700     MOVE WS-LOAN-MONTHLY-PAYMENT TO WS-CALC-WORK-PAYMENT-N.      bbank70p
 023800     MOVE WS-CALC-WORK-PAYMENT TO BANK-SCR70-PAYMENT.             bbank70p
+023810                                                                  bbank70p
+023820     IF BANK-AID-PFK05                                            bbank70p
+023830        PERFORM ORIGINATE-LOAN THRU                               bbank70p
+023840            ORIGINATE-LOAN-EXIT                                   bbank70p
+023850     END-IF.                                                      bbank70p
+023860     IF BANK-AID-PFK06                                            bbank70p
+023870        PERFORM SUBMIT-LOAN-OVERRIDE THRU                         bbank70p
+023880            SUBMIT-LOAN-OVERRIDE-EXIT                             bbank70p
+023890     END-IF.                                                      bbank70p
 023900* Left justify the result                                         bbank70p
 024000 LEFT-JUST-PAYMENT.                                               bbank70p
 024100     IF BANK-SCR70-PAYMENT (1:1) IS EQUAL TO ' '                  bbank70p
@@ -458,4 +486,96 @@
 045800 VALIDATE-TERM-EXIT.                                              bbank70p
 045900     EXIT.                                                        bbank70p
 046000                                                                  bbank70p
+045910                                                                  bbank70p
+045920***************************************************************** bbank70p
+045930* Apply a risk-based adjustment to the quoted interest rate,     *bbank70p
+045940* based on the applicant's existing account standing, looked up  *bbank70p
+045950* via DBANK08P (which already counts a contact's accounts)       *bbank70p
+045960***************************************************************** bbank70p
+045970 APPLY-RISK-ADJUSTMENT.                                           bbank70p
+045980     MOVE SPACES TO CD08-DATA.                                    bbank70p
+045990     MOVE BANK-USERID TO CD08I-CONTACT-ID.                        bbank70p
+046000 COPY CBANKX08.                                                   bbank70p
+046010     MOVE ZERO TO WS-RISK-ADJ-PCT.                                bbank70p
+046020     IF CD08O-COUNT IS EQUAL TO 0                                 bbank70p
+046030        ADD 1.000 TO WS-RISK-ADJ-PCT                              bbank70p
+046040     END-IF.                                                      bbank70p
+046050     IF CD08O-OD-COUNT IS GREATER THAN ZERO                       bbank70p
+046060        ADD 1.000 TO WS-RISK-ADJ-PCT                              bbank70p
+046070     END-IF.                                                      bbank70p
+046080     IF CD08O-TOTAL-BAL IS LESS THAN ZERO                         bbank70p
+046090        ADD 2.000 TO WS-RISK-ADJ-PCT                              bbank70p
+046100     END-IF.                                                      bbank70p
+046110     IF CD08O-COUNT IS GREATER THAN 1 AND                         bbank70p
+046120        CD08O-OD-COUNT IS EQUAL TO ZERO AND                       bbank70p
+046130        CD08O-TOTAL-BAL IS NOT LESS THAN ZERO AND                 bbank70p
+046140        WS-CALC-WORK-PERC-N IS GREATER THAN 0.500                 bbank70p
+046150        SUBTRACT 0.500 FROM WS-RISK-ADJ-PCT                       bbank70p
+046160     END-IF.                                                      bbank70p
+046170     ADD WS-RISK-ADJ-PCT TO WS-CALC-WORK-PERC-N.                  bbank70p
+046180 APPLY-RISK-ADJUSTMENT-EXIT.                                      bbank70p
+046190     EXIT.                                                        bbank70p
+046200                                                                  bbank70p
+046210***************************************************************** bbank70p
+046220* Origination was requested (PF5) - write the loan and its       *bbank70p
+046230* amortization schedule via DBANKLNP, using the terms and the    *bbank70p
+046240* already risk-adjusted rate just computed above                 *bbank70p
+046250***************************************************************** bbank70p
+046260 ORIGINATE-LOAN.                                                  bbank70p
+046270     MOVE SPACES TO CDLN-DATA.                                    bbank70p
+046280     SET CDLNI-WRITE-LOAN TO TRUE.                                bbank70p
+046290     MOVE BANK-USERID TO CDLNI-PID.                               bbank70p
+046300     MOVE WS-LOAN-PRINCIPAL TO CDLNI-PRINCIPAL.                   bbank70p
+046310     MOVE WS-CALC-WORK-PERC-N TO CDLNI-RATE.                      bbank70p
+046320     MOVE WS-LOAN-TERM TO CDLNI-TERM.                             bbank70p
+046330     MOVE WS-LOAN-MONTHLY-PAYMENT TO CDLNI-MONTHLY-PAYMENT.       bbank70p
+046340 COPY CBANKXLN.                                                   bbank70p
+046350     IF CDLNO-OK                                                  bbank70p
+046360        MOVE CDLNO-LOAN-ID TO BANK-SCR70-LOAN-ID                  bbank70p
+046370        MOVE 'Loan originated - see loan id below'                bbank70p
+046380          TO BANK-ERROR-MSG                                       bbank70p
+046390     ELSE                                                         bbank70p
+046400        MOVE 'Unable to originate loan - try again'               bbank70p
+046410          TO BANK-ERROR-MSG                                       bbank70p
+046420     END-IF.                                                      bbank70p
+046430 ORIGINATE-LOAN-EXIT.                                             bbank70p
+046440     EXIT.                                                        bbank70p
+046450                                                                  bbank70p
+046460******************************************************************bbank70p
+046470*  Override request was submitted (PF6) - build a loan override  *bbank70p
+046480*  hold-queue entry from the system-computed (risk-adjusted)     *bbank70p
+046490*  terms and the terms as originally quoted (before the risk     *bbank70p
+046500*  adjustment was applied), and submit it via DBANK20P for       *bbank70p
+046510*  supervisor review.  Nothing is originated until a supervisor  *bbank70p
+046520*  approves the entry through SOVRD01P.                          *bbank70p
+046530******************************************************************bbank70p
+046540 SUBMIT-LOAN-OVERRIDE.                                            bbank70p
+046550     MOVE SPACES TO CD20-DATA                                     bbank70p
+046560 COPY CTSTAMPP.                                                   bbank70p
+046570     SET CD20I-WRITE TO TRUE                                      bbank70p
+046580     MOVE WS-TIMESTAMP TO CD20I-TIMESTAMP                         bbank70p
+046590     MOVE BANK-USERID TO CD20I-PID                                bbank70p
+046600     MOVE BANK-USERID TO CD20I-SUBMIT-USERID                      bbank70p
+046610     MOVE 'Manual rate override requested at loan quotation'      bbank70p
+046620       TO CD20I-REASON                                            bbank70p
+046630     MOVE WS-LOAN-PRINCIPAL TO CD20I-OLD-PRINCIPAL                bbank70p
+046640     MOVE WS-CALC-WORK-PERC-N TO CD20I-OLD-RATE                   bbank70p
+046650     MOVE WS-LOAN-TERM TO CD20I-OLD-TERM                          bbank70p
+046660     MOVE WS-LOAN-MONTHLY-PAYMENT TO CD20I-OLD-PAYMENT            bbank70p
+046670     MOVE WS-LOAN-PRINCIPAL TO CD20I-NEW-PRINCIPAL                bbank70p
+046680     MOVE WS-BASE-PERC-N TO CD20I-NEW-RATE                        bbank70p
+046690     MOVE WS-LOAN-TERM TO CD20I-NEW-TERM                          bbank70p
+046700     MOVE WS-LOAN-MONTHLY-PAYMENT TO CD20I-NEW-PAYMENT            bbank70p
+046710* Submit to the hold queue for supervisor review                  bbank70p
+046720 COPY CBANKX20.                                                   bbank70p
+046730     IF CD20O-OK                                                  bbank70p
+046740        MOVE 'Override submitted - pending supervisor approval'   bbank70p
+046750          TO BANK-ERROR-MSG                                       bbank70p
+046760     ELSE                                                         bbank70p
+046770        MOVE 'Unable to submit override - try again'              bbank70p
+046780          TO BANK-ERROR-MSG                                       bbank70p
+046790     END-IF.                                                      bbank70p
+046800 SUBMIT-LOAN-OVERRIDE-EXIT.                                       bbank70p
+046810     EXIT.                                                        bbank70p
+046820                                                                  bbank70p
 046100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     bbank70p

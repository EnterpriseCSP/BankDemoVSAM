@@ -0,0 +1,157 @@
+000100******************************************************************UMQPUB  
+000200*                                                                 UMQPUB  
+000300*   Copyright (C) 2011-2026 Micro Focus. All Rights Reserved.     UMQPUB  
+000400*   This demonstration program is provided for use by users       UMQPUB  
+000500*   of Micro Focus products and may be used, modified and         UMQPUB  
+000600*   distributed as part of your application provided that         UMQPUB  
+000700*   you properly acknowledge the copyright of Micro Focus         UMQPUB  
+000800*   in this material.                                             UMQPUB  
+000900*                                                                 UMQPUB  
+001000******************************************************************UMQPUB  
+001100                                                                  UMQPUB  
+001200******************************************************************UMQPUB  
+001300* Program:     UMQPUB.CBL                                         UMQPUB  
+001400* Function:    Publish a transaction-event message to an MQ queue UMQPUB  
+001500*              so downstream fraud-monitoring and mobile-sync     UMQPUB  
+001600*              systems can consume banking events without polling UMQPUB  
+001700*              BNKTXN-FILE                                        UMQPUB  
+001800******************************************************************UMQPUB  
+001900                                                                  UMQPUB  
+002000 IDENTIFICATION DIVISION.                                         UMQPUB  
+002100 PROGRAM-ID.                                                      UMQPUB  
+002200     UMQPUB.                                                      UMQPUB  
+002300 DATE-WRITTEN.                                                    UMQPUB  
+002400     August 2026.                                                 UMQPUB  
+002500 DATE-COMPILED.                                                   UMQPUB  
+002600     Today.                                                       UMQPUB  
+002700                                                                  UMQPUB  
+002800 ENVIRONMENT DIVISION.                                            UMQPUB  
+002900                                                                  UMQPUB  
+003000 DATA DIVISION.                                                   UMQPUB  
+003100 WORKING-STORAGE SECTION.                                         UMQPUB  
+003200 01  WS-MISC-STORAGE.                                             UMQPUB  
+003300   05  WS-PROGRAM-ID                      PIC X(8)                UMQPUB  
+003400       VALUE 'UMQPUB'.                                            UMQPUB  
+003500                                                                  UMQPUB  
+003600* MQI-style handles and codes for the queue connection used to    UMQPUB  
+003700* publish the event - kept as a self-contained work area so this  UMQPUB  
+003800* routine has no dependency on a vendor MQ copybook being present UMQPUB  
+003900 01  WS-MQ-WORK-AREA.                                             UMQPUB  
+004000   05  WS-MQ-QMGR-NAME                    PIC X(48)               UMQPUB  
+004100       VALUE SPACES.                                              UMQPUB  
+004120   05  WS-MQ-QUEUE-NAME                   PIC X(48)               UMQPUB  
+004140       VALUE SPACES.                                              UMQPUB  
+004200   05  WS-MQ-HCONN                        PIC S9(9) COMP VALUE 0. UMQPUB  
+004300   05  WS-MQ-HOBJ                         PIC S9(9) COMP VALUE 0. UMQPUB  
+004400   05  WS-MQ-OPEN-OPTIONS                 PIC S9(9) COMP VALUE 0. UMQPUB  
+004500   05  WS-MQ-CLOSE-OPTIONS                PIC S9(9) COMP VALUE 0. UMQPUB  
+004600   05  WS-MQ-PUT-OPTIONS                  PIC S9(9) COMP VALUE 0. UMQPUB  
+004700   05  WS-MQ-COMPCODE                     PIC S9(9) COMP VALUE 0. UMQPUB  
+004800     88  WS-MQ-COMPCODE-OK                VALUE 0.                UMQPUB  
+004900   05  WS-MQ-REASON                       PIC S9(9) COMP VALUE 0. UMQPUB  
+005000   05  WS-MQ-MESSAGE-LENGTH               PIC S9(9) COMP VALUE 0. UMQPUB  
+005100   05  WS-MQ-MESSAGE-DATA                 PIC X(100) VALUE SPACES.UMQPUB  
+005200   05  WS-MQ-MSG-AMOUNT-DISPLAY            PIC -9(7).99.          UMQPUB  
+005300                                                                  UMQPUB  
+005400 LINKAGE SECTION.                                                 UMQPUB  
+005500 01  LK-MQPUB-WORK-AREA.                                          UMQPUB  
+005600 COPY CMQPUBD.                                                    UMQPUB  
+005700                                                                  UMQPUB  
+005800 PROCEDURE DIVISION USING LK-MQPUB-WORK-AREA.                     UMQPUB  
+005900     PERFORM MQ-CONNECT THRU MQ-CONNECT-EXIT.                     UMQPUB  
+006000     IF WS-MQ-COMPCODE-OK                                         UMQPUB  
+006100        PERFORM MQ-OPEN THRU MQ-OPEN-EXIT                         UMQPUB  
+006200     END-IF.                                                      UMQPUB  
+006300     IF WS-MQ-COMPCODE-OK                                         UMQPUB  
+006400        PERFORM MQ-PUT THRU MQ-PUT-EXIT                           UMQPUB  
+006500     END-IF.                                                      UMQPUB  
+006600     PERFORM MQ-CLOSE THRU MQ-CLOSE-EXIT.                         UMQPUB  
+006700     PERFORM MQ-DISCONNECT THRU MQ-DISCONNECT-EXIT.               UMQPUB  
+006800     PERFORM MQ-SET-RESPONSE THRU MQ-SET-RESPONSE-EXIT.           UMQPUB  
+006900     GOBACK.                                                      UMQPUB  
+007000                                                                  UMQPUB  
+007100 MQ-CONNECT.                                                      UMQPUB  
+007200     CALL 'MQCONN' USING WS-MQ-QMGR-NAME                          UMQPUB  
+007300                          WS-MQ-HCONN                             UMQPUB  
+007400                          WS-MQ-COMPCODE                          UMQPUB  
+007500                          WS-MQ-REASON.                           UMQPUB  
+007600 MQ-CONNECT-EXIT.                                                 UMQPUB  
+007700     EXIT.                                                        UMQPUB  
+007800                                                                  UMQPUB  
+007900 MQ-OPEN.                                                         UMQPUB  
+008000     MOVE MQP-QUEUE-NAME OF LK-MQPUB-WORK-AREA TO WS-MQ-QUEUE-NAME.UMQPUB 
+008100     CALL 'MQOPEN' USING WS-MQ-HCONN                              UMQPUB  
+008200                          MQP-QUEUE-NAME OF LK-MQPUB-WORK-AREA    UMQPUB  
+008300                          WS-MQ-OPEN-OPTIONS                      UMQPUB  
+008400                          WS-MQ-HOBJ                              UMQPUB  
+008500                          WS-MQ-COMPCODE                          UMQPUB  
+008600                          WS-MQ-REASON.                           UMQPUB  
+008700 MQ-OPEN-EXIT.                                                    UMQPUB  
+008800     EXIT.                                                        UMQPUB  
+008900                                                                  UMQPUB  
+009000 MQ-PUT.                                                          UMQPUB  
+009100     MOVE SPACES TO WS-MQ-MESSAGE-DATA.                           UMQPUB  
+009200     MOVE MQP-EVENT-AMOUNT OF LK-MQPUB-WORK-AREA TO               UMQPUB  
+009300          WS-MQ-MSG-AMOUNT-DISPLAY.                               UMQPUB  
+009400     STRING MQP-EVENT-PID OF LK-MQPUB-WORK-AREA                   UMQPUB  
+009410                                    DELIMITED BY SIZE             UMQPUB  
+009420            MQP-EVENT-TYPE OF LK-MQPUB-WORK-AREA                  UMQPUB  
+009430                                    DELIMITED BY SIZE             UMQPUB  
+009440            MQP-EVENT-SUB-TYPE OF LK-MQPUB-WORK-AREA              UMQPUB  
+009450                                    DELIMITED BY SIZE             UMQPUB  
+009460            MQP-EVENT-ACCNO OF LK-MQPUB-WORK-AREA                 UMQPUB  
+009470                                    DELIMITED BY SIZE             UMQPUB  
+009480            WS-MQ-MSG-AMOUNT-DISPLAY                              UMQPUB  
+009490                                    DELIMITED BY SIZE             UMQPUB  
+009491            MQP-EVENT-REF OF LK-MQPUB-WORK-AREA                   UMQPUB  
+009493                                    DELIMITED BY SIZE             UMQPUB  
+009495            MQP-EVENT-TIMESTAMP OF LK-MQPUB-WORK-AREA             UMQPUB  
+009498                                    DELIMITED BY SIZE             UMQPUB  
+010200       INTO WS-MQ-MESSAGE-DATA.                                   UMQPUB  
+010300     MOVE LENGTH OF WS-MQ-MESSAGE-DATA TO WS-MQ-MESSAGE-LENGTH.   UMQPUB  
+010400     CALL 'MQPUT' USING WS-MQ-HCONN                               UMQPUB  
+010500                         WS-MQ-HOBJ                               UMQPUB  
+010600                         WS-MQ-PUT-OPTIONS                        UMQPUB  
+010700                         WS-MQ-MESSAGE-LENGTH                     UMQPUB  
+010800                         WS-MQ-MESSAGE-DATA                       UMQPUB  
+010900                         WS-MQ-COMPCODE                           UMQPUB  
+011000                         WS-MQ-REASON.                            UMQPUB  
+011100 MQ-PUT-EXIT.                                                     UMQPUB  
+011200     EXIT.                                                        UMQPUB  
+011300                                                                  UMQPUB  
+011400 MQ-CLOSE.                                                        UMQPUB  
+011500     IF WS-MQ-HOBJ IS NOT EQUAL TO 0                              UMQPUB  
+011600        CALL 'MQCLOSE' USING WS-MQ-HCONN                          UMQPUB  
+011700                             WS-MQ-HOBJ                           UMQPUB  
+011800                             WS-MQ-CLOSE-OPTIONS                  UMQPUB  
+011900                             WS-MQ-COMPCODE                       UMQPUB  
+012000                             WS-MQ-REASON                         UMQPUB  
+012100     END-IF.                                                      UMQPUB  
+012200 MQ-CLOSE-EXIT.                                                   UMQPUB  
+012300     EXIT.                                                        UMQPUB  
+012400                                                                  UMQPUB  
+012500 MQ-DISCONNECT.                                                   UMQPUB  
+012600     CALL 'MQDISC' USING WS-MQ-HCONN                              UMQPUB  
+012700                          WS-MQ-COMPCODE                          UMQPUB  
+012800                          WS-MQ-REASON.                           UMQPUB  
+012900 MQ-DISCONNECT-EXIT.                                              UMQPUB  
+013000     EXIT.                                                        UMQPUB  
+013100                                                                  UMQPUB  
+013200 MQ-SET-RESPONSE.                                                 UMQPUB  
+013300     IF WS-MQ-COMPCODE-OK                                         UMQPUB  
+013400        SET MQP-RESP-OK OF LK-MQPUB-WORK-AREA TO TRUE             UMQPUB  
+013500        MOVE SPACES TO WEB-ERROR-DATA                             UMQPUB  
+013600     ELSE                                                         UMQPUB  
+013700        SET MQP-RESP-FAIL OF LK-MQPUB-WORK-AREA TO TRUE           UMQPUB  
+013800        MOVE SPACES TO WEB-ERROR-DATA                             UMQPUB  
+013900        MOVE WS-MQ-COMPCODE TO MQ-ERR-COMP-CODE                   UMQPUB  
+014000        MOVE WS-MQ-REASON TO MQ-ERR-REASON-CODE                   UMQPUB  
+014100        MOVE MQP-QUEUE-NAME OF LK-MQPUB-WORK-AREA TO              UMQPUB  
+014200             MQ-ERR-QUEUE-NAME                                    UMQPUB  
+014300        MOVE 'Unable to publish transaction event to MQ' TO       UMQPUB  
+014400             MQ-ERR-TEXT                                          UMQPUB  
+014500     END-IF.                                                      UMQPUB  
+014600 MQ-SET-RESPONSE-EXIT.                                            UMQPUB  
+014700     EXIT.                                                        UMQPUB  
+014800                                                                  UMQPUB  
+014900* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     UMQPUB  

@@ -0,0 +1,98 @@
+000100***************************************************************** dbank24p
+000200*                                                               * dbank24p
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * dbank24p
+000400*   This demonstration program is provided for use by users     * dbank24p
+000500*   of Micro Focus products and may be used, modified and       * dbank24p
+000600*   distributed as part of your application provided that       * dbank24p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank24p
+000800*   in this material.                                           * dbank24p
+000900*                                                               * dbank24p
+001000***************************************************************** dbank24p
+001100                                                                  dbank24p
+001200***************************************************************** dbank24p
+001300* Program:     DBANK24P.CBL                                     * dbank24p
+001400* Function:    Look up the screen title, short name and         * dbank24p
+001500*              logo-line text for a brand code from the brand   * dbank24p
+001600*              reference file, BNKBRND.  VSAM version             dbank24p
+001700***************************************************************** dbank24p
+001800                                                                  dbank24p
+001900 IDENTIFICATION DIVISION.                                         dbank24p
+002000 PROGRAM-ID.                                                      dbank24p
+002100     DBANK24P.                                                    dbank24p
+002200 DATE-WRITTEN.                                                    dbank24p
+002300     August 2026.                                                 dbank24p
+002400 DATE-COMPILED.                                                   dbank24p
+002500     Today.                                                       dbank24p
+002600                                                                  dbank24p
+002700 ENVIRONMENT DIVISION.                                            dbank24p
+002800                                                                  dbank24p
+002900 DATA DIVISION.                                                   dbank24p
+003000                                                                  dbank24p
+003100 WORKING-STORAGE SECTION.                                         dbank24p
+003200 01  WS-MISC-STORAGE.                                             dbank24p
+003300   05  WS-PROGRAM-ID                         PIC X(8)             dbank24p
+003400       VALUE 'DBANK24P'.                                          dbank24p
+003500   05  WS-COMMAREA-LENGTH                    PIC 9(5).            dbank24p
+003600   05  WS-RESP                               PIC S9(8) COMP.      dbank24p
+003700   05  WS-BNKBRND-RID                        PIC X(4).            dbank24p
+003800                                                                  dbank24p
+003900 01  WS-BNKBRND-REC.                                              dbank24p
+004000 COPY CBANKVBR.                                                   dbank24p
+004100                                                                  dbank24p
+004200 01  WS-COMMAREA.                                                 dbank24p
+004300 COPY CBANKD24.                                                   dbank24p
+004400                                                                  dbank24p
+004500 COPY CABENDD.                                                    dbank24p
+004600                                                                  dbank24p
+004700 LINKAGE SECTION.                                                 dbank24p
+004800 01  DFHCOMMAREA.                                                 dbank24p
+004900   05  LK-COMMAREA                          PIC X(1)              dbank24p
+005000       OCCURS 1 TO 4096 TIMES                                     dbank24p
+005100         DEPENDING ON WS-COMMAREA-LENGTH.                         dbank24p
+005200                                                                  dbank24p
+005300 COPY CENTRY.                                                     dbank24p
+005400***************************************************************** dbank24p
+005500* Move the passed data to our area                              * dbank24p
+005600***************************************************************** dbank24p
+005700     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank24p
+005800     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank24p
+005900                                                                  dbank24p
+006000***************************************************************** dbank24p
+006100* Initialize our output area                                    * dbank24p
+006200***************************************************************** dbank24p
+006300     MOVE SPACES TO CD24O-DATA.                                   dbank24p
+006400     SET CD24O-BRAND-NOTFND TO TRUE.                              dbank24p
+006500                                                                  dbank24p
+006600***************************************************************** dbank24p
+006700* Now attempt to get the requested record                       * dbank24p
+006800***************************************************************** dbank24p
+006900     MOVE CD24I-BRAND-CODE TO WS-BNKBRND-RID.                     dbank24p
+007000     EXEC CICS READ FILE('BNKBRND')                               dbank24p
+007100                    INTO(WS-BNKBRND-REC)                          dbank24p
+007200                    LENGTH(LENGTH OF WS-BNKBRND-REC)              dbank24p
+007300                    RIDFLD(WS-BNKBRND-RID)                        dbank24p
+007400                    RESP(WS-RESP)                                 dbank24p
+007500     END-EXEC.                                                    dbank24p
+007600                                                                  dbank24p
+007700***************************************************************** dbank24p
+007800* Did we get the record OK                                      * dbank24p
+007900***************************************************************** dbank24p
+008000     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank24p
+008100        SET CD24O-BRAND-FOUND TO TRUE                             dbank24p
+008200        MOVE BRD-REC-TITLE1 TO CD24O-TITLE1                       dbank24p
+008300        MOVE BRD-REC-TITLE2 TO CD24O-TITLE2                       dbank24p
+008400        MOVE BRD-REC-SHORT-NAME TO CD24O-SHORT-NAME               dbank24p
+008500        MOVE BRD-REC-LOGO-LINE TO CD24O-LOGO-LINE                 dbank24p
+008600     END-IF.                                                      dbank24p
+008700                                                                  dbank24p
+008800***************************************************************** dbank24p
+008900* Move the result back to the callers area                      * dbank24p
+009000***************************************************************** dbank24p
+009100     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank24p
+009200                                                                  dbank24p
+009300***************************************************************** dbank24p
+009400* Return to our caller                                          * dbank24p
+009500***************************************************************** dbank24p
+009600 COPY CRETURN.                                                    dbank24p
+009700                                                                  dbank24p
+009800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank24p

@@ -0,0 +1,336 @@
+000100***************************************************************** dbank21p
+000200*                                                                 dbank21p
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * dbank21p
+000400*   This demonstration program is provided for use by users     * dbank21p
+000500*   of Micro Focus products and may be used, modified and       * dbank21p
+000600*   distributed as part of your application provided that       * dbank21p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank21p
+000800*   in this material.                                           * dbank21p
+000900*                                                                 dbank21p
+001000***************************************************************** dbank21p
+001100                                                                  dbank21p
+001200***************************************************************** dbank21p
+001300* Program:     DBANK21P.CBL                                     * dbank21p
+001400* Function:    Maintain the beneficiary / next-of-kin file      * dbank21p
+001500*              (file BNKBENE) - write a new entry, browse the   * dbank21p
+001600*              entries recorded against a customer, read,       * dbank21p
+001700*              update or delete one entry.  VSAM Version        * dbank21p
+001800***************************************************************** dbank21p
+001900                                                                  dbank21p
+002000 IDENTIFICATION DIVISION.                                         dbank21p
+002100 PROGRAM-ID.                                                      dbank21p
+002200     DBANK21P.                                                    dbank21p
+002300 DATE-WRITTEN.                                                    dbank21p
+002400     August 2026.                                                 dbank21p
+002500 DATE-COMPILED.                                                   dbank21p
+002600     Today.                                                       dbank21p
+002700                                                                  dbank21p
+002800 ENVIRONMENT DIVISION.                                            dbank21p
+002900                                                                  dbank21p
+003000 DATA DIVISION.                                                   dbank21p
+003100                                                                  dbank21p
+003200 WORKING-STORAGE SECTION.                                         dbank21p
+003300 01  WS-MISC-STORAGE.                                             dbank21p
+003400  05  WS-PROGRAM-ID                         PIC X(8)              dbank21p
+003500           VALUE 'DBANK21P'.                                      dbank21p
+003600  05  WS-COMMAREA-LENGTH                    PIC 9(5).             dbank21p
+003700  05  WS-RESP                               PIC S9(8) COMP.       dbank21p
+003800  05  WS-SUB1                               PIC S9(4) COMP.       dbank21p
+003900  05  WS-SCAN-COUNT                         PIC S9(4) COMP.       dbank21p
+004000  05  WS-BNKBENE-RID                        PIC X(7).             dbank21p
+004100                                                                  dbank21p
+004200 01  WS-BNKBENE-REC.                                              dbank21p
+004300 COPY CBANKVBN.                                                   dbank21p
+004400                                                                  dbank21p
+004500 01  WS-COMMAREA.                                                 dbank21p
+004600 COPY CBANKD21.                                                   dbank21p
+004700                                                                  dbank21p
+004800 COPY CABENDD.                                                    dbank21p
+004900                                                                  dbank21p
+005000 LINKAGE SECTION.                                                 dbank21p
+005100 01  DFHCOMMAREA.                                                 dbank21p
+005200  05  LK-COMMAREA                           PIC X(1)              dbank21p
+005300            OCCURS 1 TO 4096 TIMES                                dbank21p
+005400            DEPENDING ON WS-COMMAREA-LENGTH.                      dbank21p
+005500                                                                  dbank21p
+005600 COPY CENTRY.                                                     dbank21p
+005700***************************************************************** dbank21p
+005800* Move the passed data to our area                             *  dbank21p
+005900***************************************************************** dbank21p
+006000     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank21p
+006100     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank21p
+006200                                                                  dbank21p
+006300***************************************************************** dbank21p
+006400* Initialize our output area                                   *  dbank21p
+006500***************************************************************** dbank21p
+006600     MOVE SPACES TO CD21O-DATA.                                   dbank21p
+006700     SET CD21O-OK TO TRUE.                                        dbank21p
+006800                                                                  dbank21p
+006900***************************************************************** dbank21p
+007000* See what kind of request we have and react accordingly       *  dbank21p
+007100***************************************************************** dbank21p
+007200     EVALUATE TRUE                                                dbank21p
+007300       WHEN CD21I-WRITE                                           dbank21p
+007400         PERFORM WRITE-PROCESSING THRU                            dbank21p
+007500                 WRITE-PROCESSING-EXIT                            dbank21p
+007600       WHEN CD21I-BROWSE                                          dbank21p
+007700         PERFORM BROWSE-PROCESSING THRU                           dbank21p
+007800                 BROWSE-PROCESSING-EXIT                           dbank21p
+007900       WHEN CD21I-READ                                            dbank21p
+008000         PERFORM READ-PROCESSING THRU                             dbank21p
+008100                 READ-PROCESSING-EXIT                             dbank21p
+008200       WHEN CD21I-UPDATE                                          dbank21p
+008300         PERFORM UPDATE-PROCESSING THRU                           dbank21p
+008400                 UPDATE-PROCESSING-EXIT                           dbank21p
+008500       WHEN CD21I-DELETE                                          dbank21p
+008600         PERFORM DELETE-PROCESSING THRU                           dbank21p
+008700                 DELETE-PROCESSING-EXIT                           dbank21p
+008800       WHEN OTHER                                                 dbank21p
+008900         SET CD21O-ERROR TO TRUE                                  dbank21p
+009000     END-EVALUATE.                                                dbank21p
+009100                                                                  dbank21p
+009200***************************************************************** dbank21p
+009300* Move the result back to the callers area                     *  dbank21p
+009400***************************************************************** dbank21p
+009500     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank21p
+009600                                                                  dbank21p
+009700***************************************************************** dbank21p
+009800* Return to our caller                                         *  dbank21p
+009900***************************************************************** dbank21p
+010000 COPY CRETURN.                                                    dbank21p
+010100                                                                  dbank21p
+010200***************************************************************** dbank21p
+010300* Write request - add a new entry.  The next sequence number    * dbank21p
+010400* for the customer is worked out by browsing backwards from     * dbank21p
+010500* high values for the customer's PID and adding one to the      * dbank21p
+010600* highest sequence number found, or starting at 1 if the        * dbank21p
+010700* customer has no entries yet.                                  * dbank21p
+010800***************************************************************** dbank21p
+010900 WRITE-PROCESSING.                                                dbank21p
+011000     MOVE CD21I-PID TO WS-BNKBENE-RID (1:5).                      dbank21p
+011100     MOVE 99 TO WS-BNKBENE-RID (6:2).                             dbank21p
+011200     EXEC CICS STARTBR FILE('BNKBENE')                            dbank21p
+011300                RIDFLD(WS-BNKBENE-RID)                            dbank21p
+011400                GTEQ                                              dbank21p
+011500                RESP(WS-RESP)                                     dbank21p
+011600     END-EXEC.                                                    dbank21p
+011700     MOVE 0 TO CD21I-SEQ.                                         dbank21p
+011800     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank21p
+011900       EXEC CICS READPREV FILE('BNKBENE')                         dbank21p
+012000                    INTO(WS-BNKBENE-REC)                          dbank21p
+012100                    LENGTH(LENGTH OF WS-BNKBENE-REC)              dbank21p
+012200                    RIDFLD(WS-BNKBENE-RID)                        dbank21p
+012300                    RESP(WS-RESP)                                 dbank21p
+012400       END-EXEC                                                   dbank21p
+012500       IF WS-RESP IS EQUAL TO DFHRESP(NORMAL) AND                 dbank21p
+012600          BEN-REC-PID IS EQUAL TO CD21I-PID                       dbank21p
+012700         MOVE BEN-REC-SEQ TO CD21I-SEQ                            dbank21p
+012800       END-IF                                                     dbank21p
+012900       EXEC CICS ENDBR FILE('BNKBENE') END-EXEC                   dbank21p
+013000     END-IF.                                                      dbank21p
+013100     ADD 1 TO CD21I-SEQ.                                          dbank21p
+013200     MOVE SPACES TO WS-BNKBENE-REC.                               dbank21p
+013300     MOVE CD21I-PID TO BEN-REC-PID.                               dbank21p
+013400     MOVE CD21I-SEQ TO BEN-REC-SEQ.                               dbank21p
+013500     MOVE CD21I-TYPE TO BEN-REC-TYPE.                             dbank21p
+013600     SET BEN-STATUS-ACTIVE TO TRUE.                               dbank21p
+013700     MOVE CD21I-NAME TO BEN-REC-NAME.                             dbank21p
+013800     MOVE CD21I-RELATIONSHIP TO BEN-REC-RELATIONSHIP.             dbank21p
+013900     MOVE CD21I-ADDR1 TO BEN-REC-ADDR1.                           dbank21p
+014000     MOVE CD21I-ADDR2 TO BEN-REC-ADDR2.                           dbank21p
+014100     MOVE CD21I-STATE TO BEN-REC-STATE.                           dbank21p
+014200     MOVE CD21I-CNTRY TO BEN-REC-CNTRY.                           dbank21p
+014300     MOVE CD21I-PSTCDE TO BEN-REC-PSTCDE.                         dbank21p
+014400     MOVE CD21I-TELNO TO BEN-REC-TELNO.                           dbank21p
+014500     MOVE CD21I-EMAIL TO BEN-REC-EMAIL.                           dbank21p
+014600     MOVE CD21I-PERCENTAGE TO BEN-REC-PERCENTAGE.                 dbank21p
+014700     EXEC CICS WRITE FILE('BNKBENE')                              dbank21p
+014800                FROM(WS-BNKBENE-REC)                              dbank21p
+014900                LENGTH(LENGTH OF WS-BNKBENE-REC)                  dbank21p
+015000                RESP(WS-RESP)                                     dbank21p
+015100     END-EXEC.                                                    dbank21p
+015200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank21p
+015300       SET CD21O-ERROR TO TRUE                                    dbank21p
+015400       MOVE 'Unable to write beneficiary entry' TO CD21O-MSG      dbank21p
+015500     ELSE                                                         dbank21p
+015600       MOVE CD21I-PID TO CD21O-PID                                dbank21p
+015700       MOVE CD21I-SEQ TO CD21O-SEQ                                dbank21p
+015800     END-IF.                                                      dbank21p
+015900 WRITE-PROCESSING-EXIT.                                           dbank21p
+016000     EXIT.                                                        dbank21p
+016100                                                                  dbank21p
+016200***************************************************************** dbank21p
+016300* Browse request - return up to eight entries recorded against  * dbank21p
+016400* the customer's PID, in sequence number order, including       * dbank21p
+016500* inactive (deleted) ones so the history can still be seen.     * dbank21p
+016600***************************************************************** dbank21p
+016700 BROWSE-PROCESSING.                                               dbank21p
+016800     MOVE CD21I-PID TO WS-BNKBENE-RID (1:5).                      dbank21p
+016900     MOVE 0 TO WS-BNKBENE-RID (6:2).                              dbank21p
+017000     EXEC CICS STARTBR FILE('BNKBENE')                            dbank21p
+017100                RIDFLD(WS-BNKBENE-RID)                            dbank21p
+017200                GTEQ                                              dbank21p
+017300     END-EXEC.                                                    dbank21p
+017400     MOVE 0 TO WS-SUB1.                                           dbank21p
+017500     MOVE 0 TO WS-SCAN-COUNT.                                     dbank21p
+017600 BROWSE-LOOP.                                                     dbank21p
+017700     IF WS-SUB1 IS EQUAL TO 8                                     dbank21p
+017800       SET CD21-IS-MORE-DATA TO TRUE                              dbank21p
+017900       GO TO BROWSE-LOOP-EXIT                                     dbank21p
+018000     END-IF.                                                      dbank21p
+018100     ADD 1 TO WS-SCAN-COUNT.                                      dbank21p
+018200     IF WS-SCAN-COUNT IS GREATER THAN 99                          dbank21p
+018300       SET CD21-NO-MORE-DATA TO TRUE                              dbank21p
+018400       GO TO BROWSE-LOOP-EXIT                                     dbank21p
+018500     END-IF.                                                      dbank21p
+018600     EXEC CICS READNEXT FILE('BNKBENE')                           dbank21p
+018700                  INTO(WS-BNKBENE-REC)                            dbank21p
+018800                  LENGTH(LENGTH OF WS-BNKBENE-REC)                dbank21p
+018900                  RIDFLD(WS-BNKBENE-RID)                          dbank21p
+019000                  RESP(WS-RESP)                                   dbank21p
+019100     END-EXEC.                                                    dbank21p
+019200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank21p
+019300       SET CD21-NO-MORE-DATA TO TRUE                              dbank21p
+019400       GO TO BROWSE-LOOP-EXIT                                     dbank21p
+019500     END-IF.                                                      dbank21p
+019600     IF BEN-REC-PID IS NOT EQUAL TO CD21I-PID                     dbank21p
+019700       SET CD21-NO-MORE-DATA TO TRUE                              dbank21p
+019800       GO TO BROWSE-LOOP-EXIT                                     dbank21p
+019900     END-IF.                                                      dbank21p
+020000     ADD 1 TO WS-SUB1.                                            dbank21p
+020100     SET CD21-IS-DATA TO TRUE.                                    dbank21p
+020200     MOVE BEN-REC-SEQ TO CD21O-ENTRY-SEQ (WS-SUB1).               dbank21p
+020300     MOVE BEN-REC-TYPE TO CD21O-ENTRY-TYPE (WS-SUB1).             dbank21p
+020400     MOVE BEN-REC-STATUS TO CD21O-ENTRY-STATUS (WS-SUB1).         dbank21p
+020500     MOVE BEN-REC-NAME TO CD21O-ENTRY-NAME (WS-SUB1).             dbank21p
+020600     MOVE BEN-REC-RELATIONSHIP TO                                 dbank21p
+020700          CD21O-ENTRY-RELATIONSHIP (WS-SUB1).                     dbank21p
+020800     MOVE BEN-REC-PERCENTAGE TO CD21O-ENTRY-PERCENTAGE (WS-SUB1). dbank21p
+020900     GO TO BROWSE-LOOP.                                           dbank21p
+021000 BROWSE-LOOP-EXIT.                                                dbank21p
+021100     EXEC CICS ENDBR FILE('BNKBENE') END-EXEC.                    dbank21p
+021200 BROWSE-PROCESSING-EXIT.                                          dbank21p
+021300     EXIT.                                                        dbank21p
+021400                                                                  dbank21p
+021500***************************************************************** dbank21p
+021600* Read request - return one entry, identified by PID and        * dbank21p
+021700* sequence number, in full                                      * dbank21p
+021800***************************************************************** dbank21p
+021900 READ-PROCESSING.                                                 dbank21p
+022000     MOVE CD21I-PID TO WS-BNKBENE-RID (1:5).                      dbank21p
+022100     MOVE CD21I-SEQ TO WS-BNKBENE-RID (6:2).                      dbank21p
+022200     EXEC CICS READ FILE('BNKBENE')                               dbank21p
+022300                INTO(WS-BNKBENE-REC)                              dbank21p
+022400                RIDFLD(WS-BNKBENE-RID)                            dbank21p
+022500                RESP(WS-RESP)                                     dbank21p
+022600     END-EXEC.                                                    dbank21p
+022700     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank21p
+022800       SET CD21O-ERROR TO TRUE                                    dbank21p
+022900       MOVE 'Beneficiary entry not found' TO CD21O-MSG            dbank21p
+023000       GO TO READ-PROCESSING-EXIT                                 dbank21p
+023100     END-IF.                                                      dbank21p
+023200     PERFORM MOVE-RECORD-TO-OUTPUT THRU                           dbank21p
+023300             MOVE-RECORD-TO-OUTPUT-EXIT.                          dbank21p
+023400 READ-PROCESSING-EXIT.                                            dbank21p
+023500     EXIT.                                                        dbank21p
+023600                                                                  dbank21p
+023700***************************************************************** dbank21p
+023800* Update request - rewrite an existing entry, identified by      *dbank21p
+023900* PID and sequence number, with the supplied data                *dbank21p
+024000***************************************************************** dbank21p
+024100 UPDATE-PROCESSING.                                               dbank21p
+024200     MOVE CD21I-PID TO WS-BNKBENE-RID (1:5).                      dbank21p
+024300     MOVE CD21I-SEQ TO WS-BNKBENE-RID (6:2).                      dbank21p
+024400     EXEC CICS READ FILE('BNKBENE')                               dbank21p
+024500                INTO(WS-BNKBENE-REC)                              dbank21p
+024600                RIDFLD(WS-BNKBENE-RID)                            dbank21p
+024700                UPDATE                                            dbank21p
+024800                RESP(WS-RESP)                                     dbank21p
+024900     END-EXEC.                                                    dbank21p
+025000     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank21p
+025100       SET CD21O-ERROR TO TRUE                                    dbank21p
+025200       MOVE 'Beneficiary entry not found' TO CD21O-MSG            dbank21p
+025300       GO TO UPDATE-PROCESSING-EXIT                               dbank21p
+025400     END-IF.                                                      dbank21p
+025500     MOVE CD21I-TYPE TO BEN-REC-TYPE.                             dbank21p
+025600     MOVE CD21I-STATUS TO BEN-REC-STATUS.                         dbank21p
+025700     MOVE CD21I-NAME TO BEN-REC-NAME.                             dbank21p
+025800     MOVE CD21I-RELATIONSHIP TO BEN-REC-RELATIONSHIP.             dbank21p
+025900     MOVE CD21I-ADDR1 TO BEN-REC-ADDR1.                           dbank21p
+026000     MOVE CD21I-ADDR2 TO BEN-REC-ADDR2.                           dbank21p
+026100     MOVE CD21I-STATE TO BEN-REC-STATE.                           dbank21p
+026200     MOVE CD21I-CNTRY TO BEN-REC-CNTRY.                           dbank21p
+026300     MOVE CD21I-PSTCDE TO BEN-REC-PSTCDE.                         dbank21p
+026400     MOVE CD21I-TELNO TO BEN-REC-TELNO.                           dbank21p
+026500     MOVE CD21I-EMAIL TO BEN-REC-EMAIL.                           dbank21p
+026600     MOVE CD21I-PERCENTAGE TO BEN-REC-PERCENTAGE.                 dbank21p
+026700     EXEC CICS REWRITE FILE('BNKBENE')                            dbank21p
+026800                FROM(WS-BNKBENE-REC)                              dbank21p
+026900                LENGTH(LENGTH OF WS-BNKBENE-REC)                  dbank21p
+027000                RESP(WS-RESP)                                     dbank21p
+027100     END-EXEC.                                                    dbank21p
+027200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank21p
+027300       SET CD21O-ERROR TO TRUE                                    dbank21p
+027400       MOVE 'Unable to update beneficiary entry' TO CD21O-MSG     dbank21p
+027500       GO TO UPDATE-PROCESSING-EXIT                               dbank21p
+027600     END-IF.                                                      dbank21p
+027700     PERFORM MOVE-RECORD-TO-OUTPUT THRU                           dbank21p
+027800             MOVE-RECORD-TO-OUTPUT-EXIT.                          dbank21p
+027900 UPDATE-PROCESSING-EXIT.                                          dbank21p
+028000     EXIT.                                                        dbank21p
+028100                                                                  dbank21p
+028200***************************************************************** dbank21p
+028300* Delete request - rather than physically removing the entry,   * dbank21p
+028400* mark it inactive so the record of who was once named as a     * dbank21p
+028500* beneficiary or next-of-kin is retained for audit purposes.    * dbank21p
+028600***************************************************************** dbank21p
+028700 DELETE-PROCESSING.                                               dbank21p
+028800     MOVE CD21I-PID TO WS-BNKBENE-RID (1:5).                      dbank21p
+028900     MOVE CD21I-SEQ TO WS-BNKBENE-RID (6:2).                      dbank21p
+029000     EXEC CICS READ FILE('BNKBENE')                               dbank21p
+029100                INTO(WS-BNKBENE-REC)                              dbank21p
+029200                RIDFLD(WS-BNKBENE-RID)                            dbank21p
+029300                UPDATE                                            dbank21p
+029400                RESP(WS-RESP)                                     dbank21p
+029500     END-EXEC.                                                    dbank21p
+029600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank21p
+029700       SET CD21O-ERROR TO TRUE                                    dbank21p
+029800       MOVE 'Beneficiary entry not found' TO CD21O-MSG            dbank21p
+029900       GO TO DELETE-PROCESSING-EXIT                               dbank21p
+030000     END-IF.                                                      dbank21p
+030100     SET BEN-STATUS-INACTIVE TO TRUE.                             dbank21p
+030200     EXEC CICS REWRITE FILE('BNKBENE')                            dbank21p
+030300                FROM(WS-BNKBENE-REC)                              dbank21p
+030400                LENGTH(LENGTH OF WS-BNKBENE-REC)                  dbank21p
+030500                RESP(WS-RESP)                                     dbank21p
+030600     END-EXEC.                                                    dbank21p
+030700     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank21p
+030800       SET CD21O-ERROR TO TRUE                                    dbank21p
+030900       MOVE 'Unable to delete beneficiary entry' TO CD21O-MSG     dbank21p
+031000     END-IF.                                                      dbank21p
+031100 DELETE-PROCESSING-EXIT.                                          dbank21p
+031200     EXIT.                                                        dbank21p
+031300                                                                  dbank21p
+031400***************************************************************** dbank21p
+031500* Common routine to move a full record read from BNKBENE to     * dbank21p
+031600* the commarea output area                                      * dbank21p
+031700***************************************************************** dbank21p
+031800 MOVE-RECORD-TO-OUTPUT.                                           dbank21p
+031900     MOVE BEN-REC-PID TO CD21O-PID.                               dbank21p
+032000     MOVE BEN-REC-SEQ TO CD21O-SEQ.                               dbank21p
+032100     MOVE BEN-REC-TYPE TO CD21O-TYPE.                             dbank21p
+032200     MOVE BEN-REC-STATUS TO CD21O-STATUS.                         dbank21p
+032300     MOVE BEN-REC-NAME TO CD21O-NAME.                             dbank21p
+032400     MOVE BEN-REC-RELATIONSHIP TO CD21O-RELATIONSHIP.             dbank21p
+032500     MOVE BEN-REC-ADDR1 TO CD21O-ADDR1.                           dbank21p
+032600     MOVE BEN-REC-ADDR2 TO CD21O-ADDR2.                           dbank21p
+032700     MOVE BEN-REC-STATE TO CD21O-STATE.                           dbank21p
+032800     MOVE BEN-REC-CNTRY TO CD21O-CNTRY.                           dbank21p
+032900     MOVE BEN-REC-PSTCDE TO CD21O-PSTCDE.                         dbank21p
+033000     MOVE BEN-REC-TELNO TO CD21O-TELNO.                           dbank21p
+033100     MOVE BEN-REC-EMAIL TO CD21O-EMAIL.                           dbank21p
+033200     MOVE BEN-REC-PERCENTAGE TO CD21O-PERCENTAGE.                 dbank21p
+033300 MOVE-RECORD-TO-OUTPUT-EXIT.                                      dbank21p
+033400     EXIT.                                                        dbank21p
+033500                                                                  dbank21p
+033600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank21p

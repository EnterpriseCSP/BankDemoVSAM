@@ -0,0 +1,429 @@
+000100*****************************************************************  ZBNKREC1
+000200*                                                               *  ZBNKREC1
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   *  ZBNKREC1
+000400*   This demonstration program is provided for use by users     *  ZBNKREC1
+000500*   of Micro Focus products and may be used, modified and       *  ZBNKREC1
+000600*   distributed as part of your application provided that       *  ZBNKREC1
+000700*   you properly acknowledge the copyright of Micro Focus       *  ZBNKREC1
+000800*   in this material.                                           *  ZBNKREC1
+000900*                                                               *  ZBNKREC1
+001000*****************************************************************  ZBNKREC1
+001100                                                                   ZBNKREC1
+001200*****************************************************************  ZBNKREC1
+001300* Program:     ZBNKREC1.CBL                                     *  ZBNKREC1
+001400* Function:    Daily transaction reconciliation report.  Scans  *  ZBNKREC1
+001500*              BNKACC-FILE sequentially the way DBANK51P/       *  ZBNKREC1
+001600*              ZBNKACR1 do and, for each account, sums the      *  ZBNKREC1
+001700*              BTX-REC-AMOUNT entries in BNKTXN-FILE reached     * ZBNKREC1
+001800*              via the BTX-REC-ALTKEY1 alternate key.  Any       * ZBNKREC1
+001900*              account where that total doesn't match the       *  ZBNKREC1
+002000*              BAC-REC-BALANCE / BAC-REC-LAST-STMT-BAL delta     * ZBNKREC1
+002100*              is flagged on the printed report.                *  ZBNKREC1
+002200*****************************************************************  ZBNKREC1
+002300                                                                   ZBNKREC1
+002400 IDENTIFICATION DIVISION.                                          ZBNKREC1
+002500 PROGRAM-ID.                                                       ZBNKREC1
+002600     ZBNKREC1.                                                     ZBNKREC1
+002700 DATE-WRITTEN.                                                     ZBNKREC1
+002800     August 2026.                                                  ZBNKREC1
+002900 DATE-COMPILED.                                                    ZBNKREC1
+003000     Today.                                                        ZBNKREC1
+003100                                                                   ZBNKREC1
+003200 ENVIRONMENT DIVISION.                                             ZBNKREC1
+003300 INPUT-OUTPUT   SECTION.                                           ZBNKREC1
+003400   FILE-CONTROL.                                                   ZBNKREC1
+003500     SELECT BNKACC-FILE                                            ZBNKREC1
+003600            ASSIGN       TO BNKACC                                 ZBNKREC1
+003700            ORGANIZATION IS INDEXED                                ZBNKREC1
+003800            ACCESS MODE  IS SEQUENTIAL                             ZBNKREC1
+003900            RECORD KEY   IS BAC-REC-ACCNO                          ZBNKREC1
+004000            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES           ZBNKREC1
+004100            FILE STATUS  IS WS-BNKACC-STATUS.                      ZBNKREC1
+004200     SELECT BNKTXN-FILE                                            ZBNKREC1
+004300            ASSIGN       TO BNKTXN                                 ZBNKREC1
+004400            ORGANIZATION IS INDEXED                                ZBNKREC1
+004500            ACCESS MODE  IS DYNAMIC                                ZBNKREC1
+004600            RECORD KEY   IS BTX-REC-TIMESTAMP                      ZBNKREC1
+004700            ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES       ZBNKREC1
+004800            FILE STATUS  IS WS-BNKTXN-STATUS.                      ZBNKREC1
+004900     SELECT PRINTOUT-FILE                                          ZBNKREC1
+005000            ASSIGN       TO PRINTOUT                               ZBNKREC1
+005100            ORGANIZATION IS SEQUENTIAL                             ZBNKREC1
+005200            ACCESS MODE  IS SEQUENTIAL                             ZBNKREC1
+005300            FILE STATUS  IS WS-PRINTOUT-STATUS.                    ZBNKREC1
+005400                                                                   ZBNKREC1
+005500 DATA DIVISION.                                                    ZBNKREC1
+005600 FILE SECTION.                                                     ZBNKREC1
+005700                                                                   ZBNKREC1
+005800 FD  BNKACC-FILE.                                                  ZBNKREC1
+005900 01  BNKACC-REC.                                                   ZBNKREC1
+006000 COPY CBANKVAC.                                                    ZBNKREC1
+006100                                                                   ZBNKREC1
+006200 FD  BNKTXN-FILE.                                                  ZBNKREC1
+006300 01  BNKTXN-REC.                                                   ZBNKREC1
+006400 COPY CBANKVTX.                                                    ZBNKREC1
+006500                                                                   ZBNKREC1
+006600 FD  PRINTOUT-FILE.                                                ZBNKREC1
+006700 01  PRINTOUT-REC                        PIC X(121).               ZBNKREC1
+006800                                                                   ZBNKREC1
+006900 WORKING-STORAGE SECTION.                                          ZBNKREC1
+007000 COPY CTIMERD.                                                     ZBNKREC1
+007100                                                                   ZBNKREC1
+007200 01  WS-DATE-WORK-AREA.                                            ZBNKREC1
+007300 COPY CDATED.                                                      ZBNKREC1
+007400                                                                   ZBNKREC1
+007500 01  WS-MISC-STORAGE.                                              ZBNKREC1
+007600   05  WS-PROGRAM-ID                     PIC X(8)                  ZBNKREC1
+007700       VALUE 'ZBNKREC1'.                                           ZBNKREC1
+007800   05  WS-BNKACC-STATUS.                                           ZBNKREC1
+007900     10  WS-BNKACC-STAT1                 PIC X(1).                 ZBNKREC1
+008000     10  WS-BNKACC-STAT2                 PIC X(1).                 ZBNKREC1
+008100   05  WS-BNKTXN-STATUS.                                           ZBNKREC1
+008200     10  WS-BNKTXN-STAT1                 PIC X(1).                 ZBNKREC1
+008300     10  WS-BNKTXN-STAT2                 PIC X(1).                 ZBNKREC1
+008400   05  WS-PRINTOUT-STATUS.                                         ZBNKREC1
+008500     10  WS-PRINTOUT-STAT1               PIC X(1).                 ZBNKREC1
+008600     10  WS-PRINTOUT-STAT2               PIC X(1).                 ZBNKREC1
+008650   05  WS-SYS-DATE                        PIC 9(5).               ZBNKREC1
+008700   05  WS-IO-STATUS.                                               ZBNKREC1
+008800     10  WS-IO-STAT1                     PIC X(1).                 ZBNKREC1
+008900     10  WS-IO-STAT2                     PIC X(1).                 ZBNKREC1
+009000   05  WS-TWO-BYTES.                                               ZBNKREC1
+009100     10  WS-TWO-BYTES-LEFT               PIC X(1).                 ZBNKREC1
+009200     10  WS-TWO-BYTES-RIGHT              PIC X(1).                 ZBNKREC1
+009300   05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES                  ZBNKREC1
+009400                                          PIC 9(1) COMP.           ZBNKREC1
+009500   05  WS-END-OF-FILE                     PIC X(3)                 ZBNKREC1
+009600       VALUE 'NO '.                                                ZBNKREC1
+009700   05  WS-TXN-END-OF-ACCOUNT              PIC X(3)                 ZBNKREC1
+009800       VALUE 'NO '.                                                ZBNKREC1
+009900   05  WS-ACCOUNTS-READ                   PIC 9(7)                 ZBNKREC1
+010000       VALUE ZERO.                                                 ZBNKREC1
+010100   05  WS-ACCOUNTS-FLAGGED                PIC 9(7)                 ZBNKREC1
+010200       VALUE ZERO.                                                 ZBNKREC1
+010300                                                                   ZBNKREC1
+010400 01  WS-RECON-WORK.                                                ZBNKREC1
+010500   05  WS-TXN-TOTAL                       PIC S9(7)V99 COMP-3.     ZBNKREC1
+010600   05  WS-EXPECTED-DELTA                  PIC S9(7)V99 COMP-3.     ZBNKREC1
+010700   05  WS-DIFFERENCE                      PIC S9(7)V99 COMP-3.     ZBNKREC1
+010800                                                                   ZBNKREC1
+010900 01  WS-PRINT-LINES.                                               ZBNKREC1
+011000   05  WS-LINE1.                                                   ZBNKREC1
+011100     10  WS-LINE1-CC                     PIC X(1)                  ZBNKREC1
+011200         VALUE '1'.                                                ZBNKREC1
+011300     10  FILLER                          PIC X(40)                 ZBNKREC1
+011400         VALUE SPACES.                                             ZBNKREC1
+011500     10  WS-LINE1-HEAD                   PIC X(21)                 ZBNKREC1
+011600         VALUE 'Micro Focus Demo Bank'.                            ZBNKREC1
+011700                                                                   ZBNKREC1
+011800   05  WS-LINE2.                                                   ZBNKREC1
+011900     10  WS-LINE2-CC                     PIC X(1)                  ZBNKREC1
+012000         VALUE ' '.                                                ZBNKREC1
+012100     10  FILLER                          PIC X(36)                 ZBNKREC1
+012200         VALUE SPACES.                                             ZBNKREC1
+012300     10  WS-LINE2-HEAD                   PIC X(36)                 ZBNKREC1
+012400         VALUE 'Transaction Reconciliation Report'.                ZBNKREC1
+012500                                                                   ZBNKREC1
+012600   05  WS-LINE3.                                                   ZBNKREC1
+012700     10  WS-LINE3-CC                     PIC X(1)                  ZBNKREC1
+012800         VALUE ' '.                                                ZBNKREC1
+012900     10  FILLER                          PIC X(10)                 ZBNKREC1
+013000         VALUE 'Run Date: '.                                       ZBNKREC1
+013100     10  WS-LINE3-DATE                   PIC X(11)                 ZBNKREC1
+013200         VALUE SPACES.                                             ZBNKREC1
+013300                                                                   ZBNKREC1
+013400   05  WS-LINE4.                                                   ZBNKREC1
+013500     10  WS-LINE4-CC                     PIC X(1)                  ZBNKREC1
+013600         VALUE '0'.                                                ZBNKREC1
+013700     10  FILLER                          PIC X(12)                 ZBNKREC1
+013800         VALUE 'Account No.'.                                      ZBNKREC1
+013900     10  FILLER                          PIC X(18)                 ZBNKREC1
+014000         VALUE 'Expected Delta'.                                   ZBNKREC1
+014100     10  FILLER                          PIC X(18)                 ZBNKREC1
+014200         VALUE 'Txn Total'.                                        ZBNKREC1
+014300     10  FILLER                          PIC X(18)                 ZBNKREC1
+014400         VALUE 'Difference'.                                       ZBNKREC1
+014500                                                                   ZBNKREC1
+014600   05  WS-LINE5.                                                   ZBNKREC1
+014700     10  WS-LINE5-CC                     PIC X(1).                 ZBNKREC1
+014800     10  WS-LINE5-ACC-NO                 PIC X(9).                 ZBNKREC1
+014900     10  FILLER                          PIC X(4).                 ZBNKREC1
+015000     10  WS-LINE5-EXPECTED-DASH          PIC X(13).                ZBNKREC1
+015100     10  WS-LINE5-EXPECTED REDEFINES                               ZBNKREC1
+015200           WS-LINE5-EXPECTED-DASH         PIC Z,ZZZ,ZZ9.99-.       ZBNKREC1
+015300     10  FILLER                          PIC X(5).                 ZBNKREC1
+015400     10  WS-LINE5-TOTAL-DASH              PIC X(13).               ZBNKREC1
+015500     10  WS-LINE5-TOTAL REDEFINES                                  ZBNKREC1
+015600           WS-LINE5-TOTAL-DASH             PIC Z,ZZZ,ZZ9.99-.      ZBNKREC1
+015700     10  FILLER                          PIC X(5).                 ZBNKREC1
+015800     10  WS-LINE5-DIFF-DASH               PIC X(13).               ZBNKREC1
+015900     10  WS-LINE5-DIFF REDEFINES                                   ZBNKREC1
+016000           WS-LINE5-DIFF-DASH              PIC Z,ZZZ,ZZ9.99-.      ZBNKREC1
+016100                                                                   ZBNKREC1
+016200   05  WS-LINE6.                                                   ZBNKREC1
+016300     10  WS-LINE6-CC                     PIC X(1)                  ZBNKREC1
+016400         VALUE ' '.                                                ZBNKREC1
+016500     10  WS-LINE6-TEXT                   PIC X(80)                 ZBNKREC1
+016600         VALUE SPACES.                                             ZBNKREC1
+016700                                                                   ZBNKREC1
+016800 01  WS-CONSOLE-MESSAGE                  PIC X(60).                ZBNKREC1
+016900                                                                   ZBNKREC1
+017000 LINKAGE SECTION.                                                  ZBNKREC1
+017100 01  LK-EXEC-PARM.                                                 ZBNKREC1
+017200   05  LK-EXEC-PARM-LL                   PIC S9(4) COMP.           ZBNKREC1
+017300   05  LK-EXEC-PARM-DATA                 PIC X(12).                ZBNKREC1
+017400                                                                   ZBNKREC1
+017500 PROCEDURE DIVISION USING LK-EXEC-PARM.                            ZBNKREC1
+017600                                                                   ZBNKREC1
+017700     PERFORM RUN-TIME.                                             ZBNKREC1
+017800                                                                   ZBNKREC1
+017900     MOVE 'Transaction reconciliation report starting'             ZBNKREC1
+018000       TO WS-CONSOLE-MESSAGE.                                      ZBNKREC1
+018100     PERFORM DISPLAY-CONSOLE-MESSAGE.                              ZBNKREC1
+018200                                                                   ZBNKREC1
+018300     ACCEPT WS-SYS-DATE FROM DAY.                                  ZBNKREC1
+018400     SET DD-ENV-NULL TO TRUE.                                      ZBNKREC1
+018500     SET DDI-YYDDD TO TRUE.                                        ZBNKREC1
+018600     MOVE WS-SYS-DATE TO DDI-DATA.                                 ZBNKREC1
+018700     SET DDO-DD-MMM-YYYY TO TRUE.                                  ZBNKREC1
+018800     CALL 'UDATECNV' USING WS-DATE-WORK-AREA.                      ZBNKREC1
+018900     MOVE DDO-DATA TO WS-LINE3-DATE.                               ZBNKREC1
+019000                                                                   ZBNKREC1
+019100     PERFORM OPEN-FILES.                                           ZBNKREC1
+019200     PERFORM PRINT-HEADINGS.                                       ZBNKREC1
+019300                                                                   ZBNKREC1
+019400     MOVE LOW-VALUES TO BAC-REC-ACCNO.                             ZBNKREC1
+019500     START BNKACC-FILE KEY GREATER THAN BAC-REC-ACCNO.             ZBNKREC1
+019600     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                      ZBNKREC1
+019700        MOVE 'YES' TO WS-END-OF-FILE                               ZBNKREC1
+019800     END-IF.                                                       ZBNKREC1
+019900                                                                   ZBNKREC1
+020000     PERFORM UNTIL WS-END-OF-FILE IS EQUAL TO 'YES'                ZBNKREC1
+020100        READ BNKACC-FILE NEXT RECORD                               ZBNKREC1
+020200        IF WS-BNKACC-STATUS IS EQUAL TO '10'                       ZBNKREC1
+020300           MOVE 'YES' TO WS-END-OF-FILE                            ZBNKREC1
+020400        ELSE                                                       ZBNKREC1
+020500           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                ZBNKREC1
+020600              MOVE 'BNKACC read error during scan'                 ZBNKREC1
+020700                TO WS-CONSOLE-MESSAGE                              ZBNKREC1
+020800              PERFORM DISPLAY-CONSOLE-MESSAGE                      ZBNKREC1
+020900              MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                ZBNKREC1
+021000              PERFORM DISPLAY-IO-STATUS                            ZBNKREC1
+021100              PERFORM ABORT-PROGRAM                                ZBNKREC1
+021200           ELSE                                                    ZBNKREC1
+021300              ADD 1 TO WS-ACCOUNTS-READ                            ZBNKREC1
+021400              PERFORM RECONCILE-ACCOUNT                            ZBNKREC1
+021500           END-IF                                                  ZBNKREC1
+021600        END-IF                                                     ZBNKREC1
+021700     END-PERFORM.                                                  ZBNKREC1
+021800                                                                   ZBNKREC1
+021900     PERFORM PRINT-SUMMARY.                                        ZBNKREC1
+022000     PERFORM CLOSE-FILES.                                          ZBNKREC1
+022100                                                                   ZBNKREC1
+022200     MOVE SPACES TO WS-CONSOLE-MESSAGE.                            ZBNKREC1
+022300     STRING WS-ACCOUNTS-READ       DELIMITED BY SIZE               ZBNKREC1
+022400            ' accounts checked, ' DELIMITED BY SIZE                ZBNKREC1
+022500            WS-ACCOUNTS-FLAGGED   DELIMITED BY SIZE                ZBNKREC1
+022600            ' flagged as out of balance' DELIMITED BY SIZE         ZBNKREC1
+022700       INTO WS-CONSOLE-MESSAGE.                                    ZBNKREC1
+022800     PERFORM DISPLAY-CONSOLE-MESSAGE.                              ZBNKREC1
+022900     MOVE 'End Of Job'                                             ZBNKREC1
+023000       TO WS-CONSOLE-MESSAGE.                                      ZBNKREC1
+023100     PERFORM DISPLAY-CONSOLE-MESSAGE.                              ZBNKREC1
+023200                                                                   ZBNKREC1
+023300     PERFORM RUN-TIME.                                             ZBNKREC1
+023400                                                                   ZBNKREC1
+023500     MOVE 0 TO RETURN-CODE.                                        ZBNKREC1
+023600                                                                   ZBNKREC1
+023700     GOBACK.                                                       ZBNKREC1
+023800                                                                   ZBNKREC1
+023900*****************************************************************  ZBNKREC1
+024000* Sum this account's BNKTXN-FILE entries (via the BTX-REC-      *  ZBNKREC1
+024100* ALTKEY1 alternate key) and compare to the BAC-REC-BALANCE /   *  ZBNKREC1
+024200* BAC-REC-LAST-STMT-BAL delta, printing a line if they differ.  *  ZBNKREC1
+024300*****************************************************************  ZBNKREC1
+024400 RECONCILE-ACCOUNT.                                                ZBNKREC1
+024500     PERFORM SUM-ACCOUNT-TRANSACTIONS.                             ZBNKREC1
+024600                                                                   ZBNKREC1
+024700     COMPUTE WS-EXPECTED-DELTA =                                   ZBNKREC1
+024800             BAC-REC-BALANCE - BAC-REC-LAST-STMT-BAL.              ZBNKREC1
+024900                                                                   ZBNKREC1
+025000     IF WS-TXN-TOTAL IS NOT EQUAL TO WS-EXPECTED-DELTA             ZBNKREC1
+025100        COMPUTE WS-DIFFERENCE = WS-EXPECTED-DELTA - WS-TXN-TOTAL   ZBNKREC1
+025200        ADD 1 TO WS-ACCOUNTS-FLAGGED                               ZBNKREC1
+025300        PERFORM PRINT-MISMATCH                                     ZBNKREC1
+025400     END-IF.                                                       ZBNKREC1
+025500                                                                   ZBNKREC1
+025600*****************************************************************  ZBNKREC1
+025700* Browse BNKTXN-FILE in BTX-REC-ALTKEY1 order starting at this   * ZBNKREC1
+025800* account's entries and total BTX-REC-AMOUNT until the account   * ZBNKREC1
+025900* number changes or the file ends.                               * ZBNKREC1
+026000*****************************************************************  ZBNKREC1
+026100 SUM-ACCOUNT-TRANSACTIONS.                                         ZBNKREC1
+026200     MOVE ZERO TO WS-TXN-TOTAL.                                    ZBNKREC1
+026300     MOVE BAC-REC-ACCNO TO BTX-REC-ACCNO.                          ZBNKREC1
+026400     MOVE LOW-VALUES TO BTX-REC-TIMESTAMP.                         ZBNKREC1
+026500     START BNKTXN-FILE KEY IS GREATER THAN OR EQUAL                ZBNKREC1
+026600           BTX-REC-ALTKEY1.                                        ZBNKREC1
+026700                                                                   ZBNKREC1
+026800     MOVE 'NO ' TO WS-TXN-END-OF-ACCOUNT.                          ZBNKREC1
+026900     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                      ZBNKREC1
+027000        MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                        ZBNKREC1
+027100     END-IF.                                                       ZBNKREC1
+027200                                                                   ZBNKREC1
+027300     PERFORM UNTIL WS-TXN-END-OF-ACCOUNT IS EQUAL TO 'YES'         ZBNKREC1
+027400        READ BNKTXN-FILE NEXT RECORD                               ZBNKREC1
+027500        IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                   ZBNKREC1
+027600           MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                     ZBNKREC1
+027700        ELSE                                                       ZBNKREC1
+027800           IF BTX-REC-ACCNO IS NOT EQUAL TO BAC-REC-ACCNO          ZBNKREC1
+027900              MOVE 'YES' TO WS-TXN-END-OF-ACCOUNT                  ZBNKREC1
+028000           ELSE                                                    ZBNKREC1
+028100              ADD BTX-REC-AMOUNT TO WS-TXN-TOTAL                   ZBNKREC1
+028200           END-IF                                                  ZBNKREC1
+028300        END-IF                                                     ZBNKREC1
+028400     END-PERFORM.                                                  ZBNKREC1
+028500                                                                   ZBNKREC1
+028600*****************************************************************  ZBNKREC1
+028700* Print the report headings                                     *  ZBNKREC1
+028800*****************************************************************  ZBNKREC1
+028900 PRINT-HEADINGS.                                                   ZBNKREC1
+029000     MOVE WS-LINE1 TO PRINTOUT-REC.                                ZBNKREC1
+029100     PERFORM PRINTOUT-PUT.                                         ZBNKREC1
+029200     MOVE WS-LINE2 TO PRINTOUT-REC.                                ZBNKREC1
+029300     PERFORM PRINTOUT-PUT.                                         ZBNKREC1
+029400     MOVE WS-LINE3 TO PRINTOUT-REC.                                ZBNKREC1
+029500     PERFORM PRINTOUT-PUT.                                         ZBNKREC1
+029600     MOVE WS-LINE4 TO PRINTOUT-REC.                                ZBNKREC1
+029700     PERFORM PRINTOUT-PUT.                                         ZBNKREC1
+029800                                                                   ZBNKREC1
+029900*****************************************************************  ZBNKREC1
+030000* Print one flagged account's reconciliation detail line        *  ZBNKREC1
+030100*****************************************************************  ZBNKREC1
+030200 PRINT-MISMATCH.                                                   ZBNKREC1
+030300     MOVE SPACES TO WS-LINE5.                                      ZBNKREC1
+030400     MOVE ' ' TO WS-LINE5-CC.                                      ZBNKREC1
+030500     MOVE BAC-REC-ACCNO TO WS-LINE5-ACC-NO.                        ZBNKREC1
+030600     MOVE WS-EXPECTED-DELTA TO WS-LINE5-EXPECTED.                  ZBNKREC1
+030700     MOVE WS-TXN-TOTAL TO WS-LINE5-TOTAL.                          ZBNKREC1
+030800     MOVE WS-DIFFERENCE TO WS-LINE5-DIFF.                          ZBNKREC1
+030900     MOVE WS-LINE5 TO PRINTOUT-REC.                                ZBNKREC1
+031000     PERFORM PRINTOUT-PUT.                                         ZBNKREC1
+031100                                                                   ZBNKREC1
+031200*****************************************************************  ZBNKREC1
+031300* Print the closing summary line                                *  ZBNKREC1
+031400*****************************************************************  ZBNKREC1
+031500 PRINT-SUMMARY.                                                    ZBNKREC1
+031600     MOVE SPACES TO WS-LINE6.                                      ZBNKREC1
+031700     MOVE ' ' TO WS-LINE6-CC.                                      ZBNKREC1
+031800     STRING WS-ACCOUNTS-READ       DELIMITED BY SIZE               ZBNKREC1
+031900            ' accounts checked, ' DELIMITED BY SIZE                ZBNKREC1
+032000            WS-ACCOUNTS-FLAGGED   DELIMITED BY SIZE                ZBNKREC1
+032100            ' flagged as out of balance' DELIMITED BY SIZE         ZBNKREC1
+032200       INTO WS-LINE6-TEXT.                                         ZBNKREC1
+032300     MOVE WS-LINE6 TO PRINTOUT-REC.                                ZBNKREC1
+032400     PERFORM PRINTOUT-PUT.                                         ZBNKREC1
+032500                                                                   ZBNKREC1
+032600*****************************************************************  ZBNKREC1
+032700* Write a record to the sequential report file                 *   ZBNKREC1
+032800*****************************************************************  ZBNKREC1
+032900 PRINTOUT-PUT.                                                     ZBNKREC1
+033000     WRITE PRINTOUT-REC.                                           ZBNKREC1
+033100     IF WS-PRINTOUT-STATUS IS NOT EQUAL TO '00'                    ZBNKREC1
+033200        MOVE 'PRINTOUT error writing file...'                      ZBNKREC1
+033300          TO WS-CONSOLE-MESSAGE                                    ZBNKREC1
+033400        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKREC1
+033500        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                    ZBNKREC1
+033600        PERFORM DISPLAY-IO-STATUS                                  ZBNKREC1
+033700        PERFORM ABORT-PROGRAM                                      ZBNKREC1
+033800     END-IF.                                                       ZBNKREC1
+033900                                                                   ZBNKREC1
+034000*****************************************************************  ZBNKREC1
+034100* Open the account, transaction and report files                *  ZBNKREC1
+034200*****************************************************************  ZBNKREC1
+034300 OPEN-FILES.                                                       ZBNKREC1
+034400     OPEN INPUT BNKACC-FILE.                                       ZBNKREC1
+034500     IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'                      ZBNKREC1
+034600        MOVE 'BNKACC file open failure...'                         ZBNKREC1
+034700          TO WS-CONSOLE-MESSAGE                                    ZBNKREC1
+034800        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKREC1
+034900        MOVE WS-BNKACC-STATUS TO WS-IO-STATUS                      ZBNKREC1
+035000        PERFORM DISPLAY-IO-STATUS                                  ZBNKREC1
+035100        PERFORM ABORT-PROGRAM                                      ZBNKREC1
+035200     END-IF.                                                       ZBNKREC1
+035300     OPEN INPUT BNKTXN-FILE.                                       ZBNKREC1
+035400     IF WS-BNKTXN-STATUS IS NOT EQUAL TO '00'                      ZBNKREC1
+035500        MOVE 'BNKTXN file open failure...'                         ZBNKREC1
+035600          TO WS-CONSOLE-MESSAGE                                    ZBNKREC1
+035700        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKREC1
+035800        MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS                      ZBNKREC1
+035900        PERFORM DISPLAY-IO-STATUS                                  ZBNKREC1
+036000        PERFORM ABORT-PROGRAM                                      ZBNKREC1
+036100     END-IF.                                                       ZBNKREC1
+036200     OPEN OUTPUT PRINTOUT-FILE.                                    ZBNKREC1
+036300     IF WS-PRINTOUT-STATUS IS NOT EQUAL TO '00'                    ZBNKREC1
+036400        MOVE 'PRINTOUT file open failure...'                       ZBNKREC1
+036500          TO WS-CONSOLE-MESSAGE                                    ZBNKREC1
+036600        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKREC1
+036700        MOVE WS-PRINTOUT-STATUS TO WS-IO-STATUS                    ZBNKREC1
+036800        PERFORM DISPLAY-IO-STATUS                                  ZBNKREC1
+036900        PERFORM ABORT-PROGRAM                                      ZBNKREC1
+037000     END-IF.                                                       ZBNKREC1
+037100                                                                   ZBNKREC1
+037200*****************************************************************  ZBNKREC1
+037300* Close the account, transaction and report files               *  ZBNKREC1
+037400*****************************************************************  ZBNKREC1
+037500 CLOSE-FILES.                                                      ZBNKREC1
+037600     CLOSE BNKACC-FILE.                                            ZBNKREC1
+037700     CLOSE BNKTXN-FILE.                                            ZBNKREC1
+037800     CLOSE PRINTOUT-FILE.                                          ZBNKREC1
+037900                                                                   ZBNKREC1
+038000*****************************************************************  ZBNKREC1
+038100* Display the file status bytes. This routine will display as   *  ZBNKREC1
+038200* two digits if the full two byte file status is numeric. If    *  ZBNKREC1
+038300* second byte is non-numeric then it will be treated as a       *  ZBNKREC1
+038400* binary number.                                                *  ZBNKREC1
+038500*****************************************************************  ZBNKREC1
+038600 DISPLAY-IO-STATUS.                                                ZBNKREC1
+038700     IF WS-IO-STATUS NUMERIC                                       ZBNKREC1
+038800        MOVE SPACE TO WS-CONSOLE-MESSAGE                           ZBNKREC1
+038900        STRING 'File status -' DELIMITED BY SIZE                   ZBNKREC1
+039000               WS-IO-STATUS DELIMITED BY SIZE                      ZBNKREC1
+039100          INTO WS-CONSOLE-MESSAGE                                  ZBNKREC1
+039200        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKREC1
+039300     ELSE                                                          ZBNKREC1
+039400        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY      ZBNKREC1
+039500        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT                     ZBNKREC1
+039600        MOVE SPACE TO WS-CONSOLE-MESSAGE                           ZBNKREC1
+039700        STRING 'File status -' DELIMITED BY SIZE                   ZBNKREC1
+039800               WS-IO-STAT1 DELIMITED BY SIZE                       ZBNKREC1
+039900               '/' DELIMITED BY SIZE                               ZBNKREC1
+040000               WS-TWO-BYTES DELIMITED BY SIZE                      ZBNKREC1
+040100          INTO WS-CONSOLE-MESSAGE                                  ZBNKREC1
+040200        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKREC1
+040300     END-IF.                                                       ZBNKREC1
+040400                                                                   ZBNKREC1
+040500*****************************************************************  ZBNKREC1
+040600* 'ABORT' the program.                                          *  ZBNKREC1
+040700* Post a message to the console and issue a STOP RUN            *  ZBNKREC1
+040800*****************************************************************  ZBNKREC1
+040900 ABORT-PROGRAM.                                                    ZBNKREC1
+041000     IF WS-CONSOLE-MESSAGE NOT = SPACES                            ZBNKREC1
+041100        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKREC1
+041200     END-IF.                                                       ZBNKREC1
+041300     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.         ZBNKREC1
+041400     PERFORM DISPLAY-CONSOLE-MESSAGE.                              ZBNKREC1
+041500     MOVE 16 TO RETURN-CODE.                                       ZBNKREC1
+041600     STOP RUN.                                                     ZBNKREC1
+041700                                                                   ZBNKREC1
+041800*****************************************************************  ZBNKREC1
+041900* Display CONSOLE messages...                                   *  ZBNKREC1
+042000*****************************************************************  ZBNKREC1
+042100 DISPLAY-CONSOLE-MESSAGE.                                          ZBNKREC1
+042200     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE                ZBNKREC1
+042300       UPON CONSOLE.                                               ZBNKREC1
+042400     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.                        ZBNKREC1
+042500                                                                   ZBNKREC1
+042600 COPY CTIMERP.                                                     ZBNKREC1
+042700                                                                   ZBNKREC1
+042800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm      ZBNKREC1

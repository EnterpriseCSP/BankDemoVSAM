@@ -34,6 +34,11 @@
 003400            ORGANIZATION IS SEQUENTIAL                            ZBNKPRT2
 003500            ACCESS MODE  IS SEQUENTIAL                            ZBNKPRT2
 003600            FILE STATUS  IS WS-PRINTOUT-STATUS.                   ZBNKPRT2
+003650     SELECT CHECKPOINT-FILE                                        ZBNKPRT2
+003660            ASSIGN       TO CHKPOINT                               ZBNKPRT2
+003670            ORGANIZATION IS SEQUENTIAL                             ZBNKPRT2
+003680            ACCESS MODE  IS SEQUENTIAL                             ZBNKPRT2
+003690            FILE STATUS  IS WS-CHECKPOINT-STATUS.                  ZBNKPRT2
 003700                                                                  ZBNKPRT2
 003800 DATA DIVISION.                                                   ZBNKPRT2
 003900 FILE SECTION.                                                    ZBNKPRT2
@@ -44,6 +49,9 @@
 004400                                                                  ZBNKPRT2
 004500 FD  PRINTOUT-FILE.                                               ZBNKPRT2
 004600 01  PRINTOUT-REC                            PIC X(121).          ZBNKPRT2
+004750                                                                   ZBNKPRT2
+004800 FD  CHECKPOINT-FILE.                                              ZBNKPRT2
+005000 COPY CBANKCKP.                                                    ZBNKPRT2
 004700                                                                  ZBNKPRT2
 004800 WORKING-STORAGE SECTION.                                         ZBNKPRT2
 004900 COPY CTIMERD.                                                    ZBNKPRT2
@@ -74,6 +82,17 @@
 007400                                                                  ZBNKPRT2
 007500   05  WS-RECORDS-READ                       PIC 9(5)             ZBNKPRT2
 007600       VALUE ZERO.                                                ZBNKPRT2
+007610                                                                   ZBNKPRT2
+007620   05  WS-CHECKPOINT-STATUS.                                       ZBNKPRT2
+007630     10  WS-CHECKPOINT-STAT1       PIC X(1).                       ZBNKPRT2
+007640     10  WS-CHECKPOINT-STAT2       PIC X(1).                       ZBNKPRT2
+007650                                                                   ZBNKPRT2
+007660   05  WS-CHECKPOINT-INTERVAL     PIC 9(5)                         ZBNKPRT2
+007670       VALUE 1000.                                                 ZBNKPRT2
+007680   05  WS-RESTART-COUNT           PIC 9(5)                         ZBNKPRT2
+007690       VALUE ZERO.                                                 ZBNKPRT2
+007691   05  WS-CHECKPOINT-QUOTIENT     PIC 9(5).                        ZBNKPRT2
+007692   05  WS-CHECKPOINT-REMAINDER    PIC 9(5).                        ZBNKPRT2
 007700                                                                  ZBNKPRT2
 007800   05  WS-SUB1                               PIC 9(3).            ZBNKPRT2
 007900                                                                  ZBNKPRT2
@@ -193,8 +212,14 @@
 019300     MOVE ALL '-' TO WS-LINE8-DASH.                               ZBNKPRT2
 019400     MOVE '/' TO WS-LINE8-BTM-RIGHT.                              ZBNKPRT2
 019500                                                                  ZBNKPRT2
+019550     PERFORM CHECKPOINT-READ.                                      ZBNKPRT2
+019560                                                                   ZBNKPRT2
 019600     PERFORM EXTRACT-OPEN.                                        ZBNKPRT2
 019700     PERFORM PRINTOUT-OPEN.                                       ZBNKPRT2
+019750                                                                   ZBNKPRT2
+019760     IF WS-RESTART-COUNT IS GREATER THAN ZERO                      ZBNKPRT2
+019770        PERFORM SKIP-TO-CHECKPOINT                                 ZBNKPRT2
+019780     END-IF.                                                       ZBNKPRT2
 019800                                                                  ZBNKPRT2
 019900     PERFORM UNTIL WS-END-OF-FILE = 'YES'                         ZBNKPRT2
 020000       IF WS-END-OF-FILE = 'NO '                                  ZBNKPRT2
@@ -211,9 +236,12 @@
 021100                END-IF                                            ZBNKPRT2
 021200             END-IF                                               ZBNKPRT2
 021300             PERFORM FORMAT-AND-PRINT                             ZBNKPRT2
+021350             PERFORM CHECKPOINT-WRITE-IF-DUE                       ZBNKPRT2
 021400          END-IF                                                  ZBNKPRT2
 021500       END-IF                                                     ZBNKPRT2
 021600     END-PERFORM.                                                 ZBNKPRT2
+021650                                                                   ZBNKPRT2
+021660     PERFORM CHECKPOINT-CLEAR.                                     ZBNKPRT2
 021700                                                                  ZBNKPRT2
 021800     PERFORM EXTRACT-CLOSE.                                       ZBNKPRT2
 021900     PERFORM PRINTOUT-CLOSE.                                      ZBNKPRT2
@@ -307,7 +335,11 @@
 030700* Open the seqential print file                                 * ZBNKPRT2
 030800***************************************************************** ZBNKPRT2
 030900 PRINTOUT-OPEN.                                                   ZBNKPRT2
-031000     OPEN OUTPUT PRINTOUT-FILE.                                   ZBNKPRT2
+030910      IF WS-RESTART-COUNT IS GREATER THAN ZERO                     ZBNKPRT2
+030920         OPEN EXTEND PRINTOUT-FILE                                 ZBNKPRT2
+030930      ELSE                                                         ZBNKPRT2
+030940         OPEN OUTPUT PRINTOUT-FILE                                 ZBNKPRT2
+030950      END-IF.                                                      ZBNKPRT2
 031100     IF WS-PRINTOUT-STATUS = '00'                                 ZBNKPRT2
 031200        MOVE 'PRINTOUT file opened OK'                            ZBNKPRT2
 031300          TO WS-CONSOLE-MESSAGE                                   ZBNKPRT2
@@ -321,6 +353,76 @@
 032100        PERFORM ABORT-PROGRAM                                     ZBNKPRT2
 032200        END-IF.                                                   ZBNKPRT2
 032300                                                                  ZBNKPRT2
+032410*****************************************************************  ZBNKPRT2
+032420* Read the restart checkpoint file, if one exists, to find out  *  ZBNKPRT2
+032430* how many EXTRACT-FILE records a prior run already printed     *  ZBNKPRT2
+032440*****************************************************************  ZBNKPRT2
+032450 CHECKPOINT-READ.                                                  ZBNKPRT2
+032460     MOVE ZERO TO WS-RESTART-COUNT.                                ZBNKPRT2
+032470     OPEN INPUT CHECKPOINT-FILE.                                   ZBNKPRT2
+032480     IF WS-CHECKPOINT-STATUS = '00'                                ZBNKPRT2
+032490        READ CHECKPOINT-FILE                                       ZBNKPRT2
+032500        IF WS-CHECKPOINT-STATUS = '00'                             ZBNKPRT2
+032510           MOVE CKP-REC-COUNT TO WS-RESTART-COUNT                  ZBNKPRT2
+032520        END-IF                                                     ZBNKPRT2
+032530        CLOSE CHECKPOINT-FILE                                      ZBNKPRT2
+032540     END-IF.                                                       ZBNKPRT2
+032550                                                                   ZBNKPRT2
+032560     IF WS-RESTART-COUNT IS GREATER THAN ZERO                      ZBNKPRT2
+032570        MOVE SPACES TO WS-CONSOLE-MESSAGE                          ZBNKPRT2
+032580        STRING 'Resuming from checkpoint at record '               ZBNKPRT2
+032590                 DELIMITED BY SIZE                                 ZBNKPRT2
+032600               WS-RESTART-COUNT DELIMITED BY SIZE                  ZBNKPRT2
+032610          INTO WS-CONSOLE-MESSAGE                                  ZBNKPRT2
+032620        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKPRT2
+032630     END-IF.                                                       ZBNKPRT2
+032640                                                                   ZBNKPRT2
+032650*****************************************************************  ZBNKPRT2
+032660* Skip forward over the records a prior run already printed     *  ZBNKPRT2
+032670*****************************************************************  ZBNKPRT2
+032680 SKIP-TO-CHECKPOINT.                                               ZBNKPRT2
+032690     PERFORM WS-RESTART-COUNT TIMES                                ZBNKPRT2
+032700        PERFORM EXTRACT-GET                                        ZBNKPRT2
+032710     END-PERFORM.                                                  ZBNKPRT2
+032720     MOVE WS-RESTART-COUNT TO WS-RECORDS-READ.                     ZBNKPRT2
+032730                                                                   ZBNKPRT2
+032740*****************************************************************  ZBNKPRT2
+032750* Every WS-CHECKPOINT-INTERVAL records, save the restart count  *  ZBNKPRT2
+032760*****************************************************************  ZBNKPRT2
+032770 CHECKPOINT-WRITE-IF-DUE.                                          ZBNKPRT2
+032780     DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL              ZBNKPRT2
+032790        GIVING WS-CHECKPOINT-QUOTIENT                              ZBNKPRT2
+032800        REMAINDER WS-CHECKPOINT-REMAINDER.                         ZBNKPRT2
+032810     IF WS-CHECKPOINT-REMAINDER = ZERO                             ZBNKPRT2
+032820        PERFORM CHECKPOINT-WRITE                                   ZBNKPRT2
+032830     END-IF.                                                       ZBNKPRT2
+032840                                                                   ZBNKPRT2
+032850*****************************************************************  ZBNKPRT2
+032860* Write the current restart count to the checkpoint file        *  ZBNKPRT2
+032870*****************************************************************  ZBNKPRT2
+032880 CHECKPOINT-WRITE.                                                 ZBNKPRT2
+032890     OPEN OUTPUT CHECKPOINT-FILE.                                  ZBNKPRT2
+032900     IF WS-CHECKPOINT-STATUS = '00'                                ZBNKPRT2
+032910        MOVE WS-RECORDS-READ TO CKP-REC-COUNT                      ZBNKPRT2
+032920        WRITE CKP-RECORD                                           ZBNKPRT2
+032930        CLOSE CHECKPOINT-FILE                                      ZBNKPRT2
+032940     ELSE                                                          ZBNKPRT2
+032950        MOVE 'Checkpoint file open failure...'                     ZBNKPRT2
+032960          TO WS-CONSOLE-MESSAGE                                    ZBNKPRT2
+032970        PERFORM DISPLAY-CONSOLE-MESSAGE                            ZBNKPRT2
+032980     END-IF.                                                       ZBNKPRT2
+032990                                                                   ZBNKPRT2
+033010*****************************************************************  ZBNKPRT2
+033020* Reset the checkpoint to zero after a successful completed run *  ZBNKPRT2
+033030*****************************************************************  ZBNKPRT2
+033040 CHECKPOINT-CLEAR.                                                 ZBNKPRT2
+033050     OPEN OUTPUT CHECKPOINT-FILE.                                  ZBNKPRT2
+033060     IF WS-CHECKPOINT-STATUS = '00'                                ZBNKPRT2
+033070        MOVE ZERO TO CKP-REC-COUNT                                 ZBNKPRT2
+033080        WRITE CKP-RECORD                                           ZBNKPRT2
+033090        CLOSE CHECKPOINT-FILE                                      ZBNKPRT2
+033100     END-IF.                                                       ZBNKPRT2
+033110                                                                   ZBNKPRT2
 032400***************************************************************** ZBNKPRT2
 032500* Write a record to the squential file                          * ZBNKPRT2
 032600***************************************************************** ZBNKPRT2

@@ -14,7 +14,17 @@
 001400* Layer:       Screen handling                                  * SCUSTOMP
 001500* Function:    Populate screen titles                           * SCUSTOMP
 001600***************************************************************** SCUSTOMP
-001700                                                                  SCUSTOMP
+001610*                                                                 SCUSTOMP
+001620* Modification History                                            SCUSTOMP
+001630*---------------------------------------------------------------* SCUSTOMP
+001640* Date       Init  Description                                  * SCUSTOMP
+001650* 2026-08-09 MF    Look up the title, short name and logo-line    SCUSTOMP
+001660*                  text by brand code from BNKBRND instead of     SCUSTOMP
+001670*                  always returning compiled literals, so one     SCUSTOMP
+001680*                  set of load modules can serve more than one    SCUSTOMP
+001690*                  brand.  Falls back to the old literals when    SCUSTOMP
+001700*                  no brand code is supplied or it isn't found.   SCUSTOMP
+001710                                                                  SCUSTOMP
 001800 IDENTIFICATION DIVISION.                                         SCUSTOMP
 001900 PROGRAM-ID.                                                      SCUSTOMP
 002000     SCUSTOMP.                                                    SCUSTOMP
@@ -28,32 +38,64 @@
 002800 DATA DIVISION.                                                   SCUSTOMP
 002900 WORKING-STORAGE SECTION.                                         SCUSTOMP
 003000***************************************************************** SCUSTOMP
-003100* Headings for screens                                          * SCUSTOMP
+003100* Default headings for screens                                  * SCUSTOMP
 003200*---------------------------------------------------------------* SCUSTOMP
 003300* The screens have space for two titles, one on the top line,   * SCUSTOMP
 003400* one on the second line. Each is 50 bytes long and is centered * SCUSTOMP
-003500* on the line.                                                  * SCUSTOMP
+003500* on the line.  Used when the caller didn't supply a brand code * SCUSTOMP
+003510* or the code isn't on file in BNKBRND.                         * SCUSTOMP
 003600***************************************************************** SCUSTOMP
-003700 01  SCREEN-TITLES.                                               SCUSTOMP
-003800   05  SCREEN-TITLE1                         PIC X(50)            SCUSTOMP
+003700 01  WS-DEFAULT-TITLES.                                           SCUSTOMP
+003800   05  WS-DEFAULT-TITLE1                     PIC X(50)            SCUSTOMP
 003900       VALUE '  Micro Focus Enterprise Solution Demonstration   '.SCUSTOMP
 004000*             00000000011111111112222222222333333333344444444445'.SCUSTOMP
 004100*      VALUE '12345678901234567890123456789012345678901234567890'.SCUSTOMP
-004200   05  SCREEN-TITLE2                         PIC X(50)            SCUSTOMP
+004200   05  WS-DEFAULT-TITLE2                     PIC X(50)            SCUSTOMP
 004300       VALUE '  *********************************************   '.SCUSTOMP
 004400*             00000000011111111112222222222333333333344444444445'.SCUSTOMP
 004500*      VALUE '12345678901234567890123456789012345678901234567890'.SCUSTOMP
+004510   05  WS-DEFAULT-SHORT-NAME                 PIC X(15)            SCUSTOMP
+004520       VALUE 'Micro Focus'.                                       SCUSTOMP
+004530   05  WS-DEFAULT-LOGO-LINE                  PIC X(50)            SCUSTOMP
+004540       VALUE SPACES.                                              SCUSTOMP
+004550                                                                  SCUSTOMP
+004560 01  WS-COMMAREA.                                                 SCUSTOMP
+004570 COPY CBANKD24.                                                   SCUSTOMP
+004580                                                                  SCUSTOMP
+004590 COPY CABENDD.                                                    SCUSTOMP
 004600                                                                  SCUSTOMP
 004700 LINKAGE SECTION.                                                 SCUSTOMP
 004800 01  LK-SCREEN-TITLES.                                            SCUSTOMP
+004810   05  LK-SCREEN-BRAND-CODE                  PIC X(4).            SCUSTOMP
 004900   05  LK-SCREEN-TITLE1                      PIC X(50).           SCUSTOMP
 005000   05  LK-SCREEN-TITLE2                      PIC X(50).           SCUSTOMP
+005010   05  LK-SCREEN-SHORT-NAME                  PIC X(15).           SCUSTOMP
+005020   05  LK-SCREEN-LOGO-LINE                   PIC X(50).           SCUSTOMP
 005100                                                                  SCUSTOMP
 005200 PROCEDURE DIVISION USING LK-SCREEN-TITLES.                       SCUSTOMP
 005300***************************************************************** SCUSTOMP
-005400* Move the titles from our area to the passed area              * SCUSTOMP
+005400* Look up this brand's titles; fall back to the compiled        * SCUSTOMP
+005410* defaults if no brand code was passed or it isn't on file      * SCUSTOMP
 005500***************************************************************** SCUSTOMP
-005600     MOVE SCREEN-TITLES TO LK-SCREEN-TITLES.                      SCUSTOMP
+005510     IF LK-SCREEN-BRAND-CODE IS EQUAL TO SPACES                   SCUSTOMP
+005520        OR LK-SCREEN-BRAND-CODE IS EQUAL TO LOW-VALUES            SCUSTOMP
+005530        GO TO SCUSTOMP-DEFAULT                                    SCUSTOMP
+005540     END-IF.                                                      SCUSTOMP
+005550     MOVE LK-SCREEN-BRAND-CODE TO CD24I-BRAND-CODE.               SCUSTOMP
+005560     COPY CBANKX24.                                               SCUSTOMP
+005570     IF CD24O-BRAND-NOTFND                                        SCUSTOMP
+005580        GO TO SCUSTOMP-DEFAULT                                    SCUSTOMP
+005590     END-IF.                                                      SCUSTOMP
+005600     MOVE CD24O-TITLE1 TO LK-SCREEN-TITLE1.                       SCUSTOMP
+005610     MOVE CD24O-TITLE2 TO LK-SCREEN-TITLE2.                       SCUSTOMP
+005620     MOVE CD24O-SHORT-NAME TO LK-SCREEN-SHORT-NAME.               SCUSTOMP
+005630     MOVE CD24O-LOGO-LINE TO LK-SCREEN-LOGO-LINE.                 SCUSTOMP
+005640     GOBACK.                                                      SCUSTOMP
+005650 SCUSTOMP-DEFAULT.                                                SCUSTOMP
+005660     MOVE WS-DEFAULT-TITLE1 TO LK-SCREEN-TITLE1.                  SCUSTOMP
+005670     MOVE WS-DEFAULT-TITLE2 TO LK-SCREEN-TITLE2.                  SCUSTOMP
+005680     MOVE WS-DEFAULT-SHORT-NAME TO LK-SCREEN-SHORT-NAME.          SCUSTOMP
+005690     MOVE WS-DEFAULT-LOGO-LINE TO LK-SCREEN-LOGO-LINE.            SCUSTOMP
 005700     GOBACK.                                                      SCUSTOMP
 005800                                                                  SCUSTOMP
 005900* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     SCUSTOMP

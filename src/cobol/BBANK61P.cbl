@@ -0,0 +1,448 @@
+000100***************************************************************** bbank61p
+000200*                                                               * bbank61p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * bbank61p
+000400*   This demonstration program is provided for use by users     * bbank61p
+000500*   of Micro Focus products and may be used, modified and       * bbank61p
+000600*   distributed as part of your application provided that       * bbank61p
+000700*   you properly acknowledge the copyright of Micro Focus       * bbank61p
+000800*   in this material.                                           * bbank61p
+000900*                                                               * bbank61p
+001000***************************************************************** bbank61p
+001100                                                                  bbank61p
+001200***************************************************************** bbank61p
+001300* Program:     BBANK61P.CBL                                     * bbank61p
+001400* Layer:       Business logic                                   * bbank61p
+001500* Function:    Set up, change or cancel standing orders         * bbank61p
+001600***************************************************************** bbank61p
+001700                                                                  bbank61p
+001800 IDENTIFICATION DIVISION.                                         bbank61p
+001900 PROGRAM-ID.                                                      bbank61p
+002000     BBANK61P.                                                    bbank61p
+002100 DATE-WRITTEN.                                                    bbank61p
+002200     March 2011.                                                  bbank61p
+002300 DATE-COMPILED.                                                   bbank61p
+002400     Today.                                                       bbank61p
+002500                                                                  bbank61p
+002600 ENVIRONMENT DIVISION.                                            bbank61p
+002700                                                                  bbank61p
+002800 DATA DIVISION.                                                   bbank61p
+002900 WORKING-STORAGE SECTION.                                         bbank61p
+003000 01  WS-MISC-STORAGE.                                             bbank61p
+003100   05  WS-PROGRAM-ID                         PIC X(8)             bbank61p
+003200       VALUE 'BBANK61P'.                                          bbank61p
+003300   05  WS-INPUT-FLAG                         PIC X(1).            bbank61p
+003400     88  INPUT-OK                            VALUE '0'.           bbank61p
+003500     88  INPUT-ERROR                         VALUE '1'.           bbank61p
+003600   05  WS-RETURN-FLAG                        PIC X(1).            bbank61p
+003700     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    bbank61p
+003800     88  WS-RETURN-FLAG-ON                   VALUE '1'.           bbank61p
+003900   05  WS-RETURN-MSG                         PIC X(75).           bbank61p
+004000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        bbank61p
+004100   05  WS-PFK-FLAG                           PIC X(1).            bbank61p
+004200     88  PFK-VALID                           VALUE '0'.           bbank61p
+004300     88  PFK-INVALID                         VALUE '1'.           bbank61p
+004400   05  WS-ERROR-MSG                          PIC X(75).           bbank61p
+004500   05  WS-EDIT-AMT-5-2                       PIC ZZ,ZZ9.99-.      bbank61p
+004600   05  WS-SUB1                               PIC S9(4) COMP.      bbank61p
+004700                                                                  bbank61p
+004800 01  WS-BANK-DATA.                                                bbank61p
+004900 COPY CBANKDAT.                                                   bbank61p
+005000                                                                  bbank61p
+005100 01  WS-HELP-DATA.                                                bbank61p
+005200 COPY CHELPD01.                                                   bbank61p
+005300                                                                  bbank61p
+005400 01  WS-ACCT-DATA.                                                bbank61p
+005500 COPY CBANKD11.                                                   bbank61p
+005600                                                                  bbank61p
+005700 COPY CABENDD.                                                    bbank61p
+005800                                                                  bbank61p
+005900 LINKAGE SECTION.                                                 bbank61p
+006000 01  DFHCOMMAREA.                                                 bbank61p
+006100   05  LK-COMMAREA                           PIC X(6144).         bbank61p
+006200                                                                  bbank61p
+006300 COPY CENTRY.                                                     bbank61p
+006400***************************************************************** bbank61p
+006500* Make ourselves re-entrant                                     * bbank61p
+006600***************************************************************** bbank61p
+006700     MOVE SPACES TO WS-ERROR-MSG.                                 bbank61p
+006800                                                                  bbank61p
+006900***************************************************************** bbank61p
+007000* Move the passed area to our area                              * bbank61p
+007100***************************************************************** bbank61p
+007200     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. bbank61p
+007300                                                                  bbank61p
+007400***************************************************************** bbank61p
+007500* Ensure error message is cleared                               * bbank61p
+007600***************************************************************** bbank61p
+007700     MOVE SPACES TO BANK-ERROR-MSG.                               bbank61p
+007800                                                                  bbank61p
+007900***************************************************************** bbank61p
+008000* This is the main process                                      * bbank61p
+008100***************************************************************** bbank61p
+008200                                                                  bbank61p
+008300***************************************************************** bbank61p
+008400* Save the passed return flag and then turn it off              * bbank61p
+008500***************************************************************** bbank61p
+008600     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     bbank61p
+008700     SET BANK-RETURN-FLAG-OFF TO TRUE.                            bbank61p
+008800                                                                  bbank61p
+008900***************************************************************** bbank61p
+009000* Check the AID to see if its valid at this point               * bbank61p
+009100***************************************************************** bbank61p
+009200     SET PFK-INVALID TO TRUE.                                     bbank61p
+009300     IF BANK-AID-ENTER OR                                         bbank61p
+009400        BANK-AID-PFK03 OR                                         bbank61p
+009500        BANK-AID-PFK04 OR                                         bbank61p
+009600        BANK-AID-PFK10                                            bbank61p
+009700        SET PFK-VALID TO TRUE                                     bbank61p
+009800     END-IF.                                                      bbank61p
+009900     IF BANK-AID-PFK01 AND                                        bbank61p
+010000        BANK-HELP-INACTIVE                                        bbank61p
+010100        SET BANK-HELP-ACTIVE TO TRUE                              bbank61p
+010200        SET PFK-VALID TO TRUE                                     bbank61p
+010300     END-IF.                                                      bbank61p
+010400     IF PFK-INVALID                                               bbank61p
+010500        SET BANK-AID-ENTER TO TRUE                                bbank61p
+010600     END-IF.                                                      bbank61p
+010700                                                                  bbank61p
+010800***************************************************************** bbank61p
+010900* Check the AID to see if we have to quit                       * bbank61p
+011000***************************************************************** bbank61p
+011100     IF BANK-AID-PFK03                                            bbank61p
+011200        MOVE 'BBANK61P' TO BANK-LAST-PROG                         bbank61p
+011300        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         bbank61p
+011400        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        bbank61p
+011500        MOVE 'BANK99A' TO BANK-NEXT-MAP                           bbank61p
+011600        GO TO COMMON-RETURN                                       bbank61p
+011700     END-IF.                                                      bbank61p
+011800                                                                  bbank61p
+011900***************************************************************** bbank61p
+012000* Check the to see if user needs or has been using help         * bbank61p
+012100***************************************************************** bbank61p
+012200     IF BANK-HELP-ACTIVE                                          bbank61p
+012300        IF BANK-AID-PFK04                                         bbank61p
+012400           SET BANK-HELP-INACTIVE TO TRUE                         bbank61p
+012500           MOVE 00 TO BANK-HELP-SCREEN                            bbank61p
+012600           MOVE 'BBANK61P' TO BANK-LAST-PROG                      bbank61p
+012700           MOVE 'BBANK61P' TO BANK-NEXT-PROG                      bbank61p
+012800           MOVE 'MBANK61' TO BANK-LAST-MAPSET                     bbank61p
+012900           MOVE 'HELP61A' TO BANK-LAST-MAP                        bbank61p
+013000           MOVE 'MBANK61' TO BANK-NEXT-MAPSET                     bbank61p
+013100           MOVE 'BANK61A' TO BANK-NEXT-MAP                        bbank61p
+013200           GO TO COMMON-RETURN                                    bbank61p
+013300        ELSE                                                      bbank61p
+013400           MOVE 01 TO BANK-HELP-SCREEN                            bbank61p
+013500           MOVE 'BBANK61P' TO BANK-LAST-PROG                      bbank61p
+013600           MOVE 'BBANK61P' TO BANK-NEXT-PROG                      bbank61p
+013700           MOVE 'MBANK61' TO BANK-LAST-MAPSET                     bbank61p
+013800           MOVE 'BANK61A' TO BANK-LAST-MAP                        bbank61p
+013900           MOVE 'MBANK61' TO BANK-NEXT-MAPSET                     bbank61p
+014000           MOVE 'HELP61A' TO BANK-NEXT-MAP                        bbank61p
+014100           MOVE 'BANK61' TO HELP01I-SCRN                          bbank61p
+014200           COPY CHELPX01.                                         bbank61p
+014300           MOVE HELP01O-DATA TO BANK-HELP-DATA                    bbank61p
+014400           GO TO COMMON-RETURN                                    bbank61p
+014500     END-IF.                                                      bbank61p
+014600                                                                  bbank61p
+014700***************************************************************** bbank61p
+014800* Check the AID to see if we have to return to previous screen  * bbank61p
+014900***************************************************************** bbank61p
+015000     IF BANK-AID-PFK04                                            bbank61p
+015100        MOVE 'BBANK61P' TO BANK-LAST-PROG                         bbank61p
+015200        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         bbank61p
+015300        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        bbank61p
+015400        MOVE 'BANK20A' TO BANK-NEXT-MAP                           bbank61p
+015500        SET BANK-AID-ENTER TO TRUE                                bbank61p
+015600        GO TO COMMON-RETURN                                       bbank61p
+015700     END-IF.                                                      bbank61p
+015800                                                                  bbank61p
+015900* Check if we have set the screen up before or is this 1st time   bbank61p
+016000     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK61'                bbank61p
+016100        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      bbank61p
+016200        MOVE 'BBANK61P' TO BANK-LAST-PROG                         bbank61p
+016300        MOVE 'BBANK61P' TO BANK-NEXT-PROG                         bbank61p
+016400        MOVE 'MBANK61' TO BANK-LAST-MAPSET                        bbank61p
+016500        MOVE 'BANK61A' TO BANK-LAST-MAP                           bbank61p
+016600        MOVE 'MBANK61' TO BANK-NEXT-MAPSET                        bbank61p
+016700        MOVE 'BANK61A' TO BANK-NEXT-MAP                           bbank61p
+016800        PERFORM POPULATE-SCREEN-DATA THRU                         bbank61p
+016900                POPULATE-SCREEN-DATA-EXIT                         bbank61p
+017000        GO TO COMMON-RETURN                                       bbank61p
+017100     END-IF.                                                      bbank61p
+017200                                                                  bbank61p
+017300***************************************************************** bbank61p
+017400* Check to see if the data changed                              * bbank61p
+017500***************************************************************** bbank61p
+017600     IF RP-CHANGE-REQUEST                                         bbank61p
+017700        IF BANK-SCR61-OLD-RP1DAY IS NOT EQUAL TO                  bbank61p
+017800             BANK-SCR61-NEW-RP1DAY OR                             bbank61p
+017900           BANK-SCR61-OLD-RP1AMT IS NOT EQUAL TO                  bbank61p
+018000             BANK-SCR61-NEW-RP1AMT OR                             bbank61p
+018100           BANK-SCR61-OLD-RP1PID IS NOT EQUAL TO                  bbank61p
+018200             BANK-SCR61-NEW-RP1PID OR                             bbank61p
+018300           BANK-SCR61-OLD-RP1ACC IS NOT EQUAL TO                  bbank61p
+018400             BANK-SCR61-NEW-RP1ACC OR                             bbank61p
+018500           BANK-SCR61-OLD-RP2DAY IS NOT EQUAL TO                  bbank61p
+018600             BANK-SCR61-NEW-RP2DAY OR                             bbank61p
+018700           BANK-SCR61-OLD-RP2AMT IS NOT EQUAL TO                  bbank61p
+018800             BANK-SCR61-NEW-RP2AMT OR                             bbank61p
+018900           BANK-SCR61-OLD-RP2PID IS NOT EQUAL TO                  bbank61p
+019000             BANK-SCR61-NEW-RP2PID OR                             bbank61p
+019100           BANK-SCR61-OLD-RP2ACC IS NOT EQUAL TO                  bbank61p
+019200             BANK-SCR61-NEW-RP2ACC OR                             bbank61p
+019300           BANK-SCR61-OLD-RP3DAY IS NOT EQUAL TO                  bbank61p
+019400             BANK-SCR61-NEW-RP3DAY OR                             bbank61p
+019500           BANK-SCR61-OLD-RP3AMT IS NOT EQUAL TO                  bbank61p
+019600             BANK-SCR61-NEW-RP3AMT OR                             bbank61p
+019700           BANK-SCR61-OLD-RP3PID IS NOT EQUAL TO                  bbank61p
+019800             BANK-SCR61-NEW-RP3PID OR                             bbank61p
+019900           BANK-SCR61-OLD-RP3ACC IS NOT EQUAL TO                  bbank61p
+020000             BANK-SCR61-NEW-RP3ACC                                bbank61p
+020100          SET RP-DATA-CHANGED TO TRUE                             bbank61p
+020200        ELSE                                                      bbank61p
+020300          SET RP-DATA-UNCHANGED TO TRUE                           bbank61p
+020400        END-IF                                                    bbank61p
+020500     END-IF.                                                      bbank61p
+020600                                                                  bbank61p
+020700* Data has changed, we need to validate changes                   bbank61p
+020800     IF RP-DATA-CHANGED AND                                       bbank61p
+020900        RP-CHANGE-REQUEST                                         bbank61p
+021000        PERFORM VALIDATE-DATA THRU                                bbank61p
+021100                VALIDATE-DATA-EXIT                                bbank61p
+021200        IF INPUT-ERROR                                            bbank61p
+021300           MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                    bbank61p
+021400           MOVE 'BBANK61P' TO BANK-LAST-PROG                      bbank61p
+021500           MOVE 'BBANK61P' TO BANK-NEXT-PROG                      bbank61p
+021600           MOVE 'MBANK61' TO BANK-LAST-MAPSET                     bbank61p
+021700           MOVE 'BANK61A' TO BANK-LAST-MAP                        bbank61p
+021800           MOVE 'MBANK61' TO BANK-NEXT-MAPSET                     bbank61p
+021900           MOVE 'BANK61A' TO BANK-NEXT-MAP                        bbank61p
+022000           GO TO COMMON-RETURN                                    bbank61p
+022100        END-IF                                                    bbank61p
+022200     END-IF.                                                      bbank61p
+022300                                                                  bbank61p
+022400* Data has changed, we need to verify the change                  bbank61p
+022500     IF RP-DATA-CHANGED AND                                       bbank61p
+022600        RP-CHANGE-REQUEST                                         bbank61p
+022700        MOVE 'Please use F10 to confirm changes' TO WS-ERROR-MSG  bbank61p
+022800        SET RP-CHANGE-VERIFY TO TRUE                              bbank61p
+022900        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       bbank61p
+023000        MOVE 'BBANK61P' TO BANK-LAST-PROG                         bbank61p
+023100        MOVE 'BBANK61P' TO BANK-NEXT-PROG                         bbank61p
+023200        MOVE 'MBANK61' TO BANK-LAST-MAPSET                        bbank61p
+023300        MOVE 'BANK61A' TO BANK-LAST-MAP                           bbank61p
+023400        MOVE 'MBANK61' TO BANK-NEXT-MAPSET                        bbank61p
+023500        MOVE 'BANK61A' TO BANK-NEXT-MAP                           bbank61p
+023600        GO TO COMMON-RETURN                                       bbank61p
+023700     END-IF.                                                      bbank61p
+023800* Data was changed and verified - go update the account record    bbank61p
+023900     IF RP-CHANGE-VERIFY AND                                      bbank61p
+024000        BANK-AID-PFK10                                            bbank61p
+024100        MOVE SPACES TO CD11-DATA                                  bbank61p
+024200        MOVE BANK-SCR61-ACCNO TO CD11I-ACCNO                      bbank61p
+024300* Set criteria for I/O rotine                                     bbank61p
+024400        SET CD11I-WRITE TO TRUE                                   bbank61p
+024500* Move the new data                                               bbank61p
+024600        MOVE BANK-SCR61-NEW-RP1DAY TO CD11I-RP1DAY                bbank61p
+024700        MOVE BANK-SCR61-NEW-RP1AMT TO CD11I-RP1AMT-N              bbank61p
+024800        MOVE BANK-SCR61-NEW-RP1PID TO CD11I-RP1PID                bbank61p
+024900        MOVE BANK-SCR61-NEW-RP1ACC TO CD11I-RP1ACC                bbank61p
+025000        MOVE BANK-SCR61-NEW-RP2DAY TO CD11I-RP2DAY                bbank61p
+025100        MOVE BANK-SCR61-NEW-RP2AMT TO CD11I-RP2AMT-N              bbank61p
+025200        MOVE BANK-SCR61-NEW-RP2PID TO CD11I-RP2PID                bbank61p
+025300        MOVE BANK-SCR61-NEW-RP2ACC TO CD11I-RP2ACC                bbank61p
+025400        MOVE BANK-SCR61-NEW-RP3DAY TO CD11I-RP3DAY                bbank61p
+025500        MOVE BANK-SCR61-NEW-RP3AMT TO CD11I-RP3AMT-N              bbank61p
+025600        MOVE BANK-SCR61-NEW-RP3PID TO CD11I-RP3PID                bbank61p
+025700        MOVE BANK-SCR61-NEW-RP3ACC TO CD11I-RP3ACC                bbank61p
+025800* Now go update the data                                          bbank61p
+025900 COPY CBANKX11.                                                   bbank61p
+026000        IF CD11O-ACCNO IS EQUAL TO SPACES                         bbank61p
+026100           MOVE 'Unable to update standing orders' TO WS-ERROR-MSGbbank61p
+026200           MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                    bbank61p
+026300           MOVE 'BBANK61P' TO BANK-LAST-PROG                      bbank61p
+026400           MOVE 'BBANK61P' TO BANK-NEXT-PROG                      bbank61p
+026500           MOVE 'MBANK61' TO BANK-LAST-MAPSET                     bbank61p
+026600           MOVE 'BANK61A' TO BANK-LAST-MAP                        bbank61p
+026700           MOVE 'MBANK61' TO BANK-NEXT-MAPSET                     bbank61p
+026800           MOVE 'BANK61A' TO BANK-NEXT-MAP                        bbank61p
+026900           GO TO COMMON-RETURN                                    bbank61p
+027000        END-IF                                                    bbank61p
+027100        MOVE 'Standing orders updated' TO BANK-RETURN-MSG         bbank61p
+027200        MOVE SPACES TO BANK-SCREEN61-DATA                         bbank61p
+027300        MOVE 'BBANK61P' TO BANK-LAST-PROG                         bbank61p
+027400        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         bbank61p
+027500        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        bbank61p
+027600        MOVE 'BANK20A' TO BANK-NEXT-MAP                           bbank61p
+027700        SET BANK-AID-ENTER TO TRUE                                bbank61p
+027800        GO TO COMMON-RETURN                                       bbank61p
+027900     END-IF.                                                      bbank61p
+028000                                                                  bbank61p
+028100* Turn off update flags and redisplay                             bbank61p
+028200     SET RP-CHANGE-REQUEST TO TRUE.                               bbank61p
+028300     MOVE 'BBANK61P' TO BANK-LAST-PROG                            bbank61p
+028400     MOVE 'BBANK61P' TO BANK-NEXT-PROG                            bbank61p
+028500     MOVE 'MBANK61' TO BANK-LAST-MAPSET                           bbank61p
+028600     MOVE 'BANK61A' TO BANK-LAST-MAP                              bbank61p
+028700     MOVE 'MBANK61' TO BANK-NEXT-MAPSET                           bbank61p
+028800     MOVE 'BANK61A' TO BANK-NEXT-MAP                              bbank61p
+028900     GO TO COMMON-RETURN.                                         bbank61p
+029000                                                                  bbank61p
+029100 COMMON-RETURN.                                                   bbank61p
+029200     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). bbank61p
+029300 COPY CRETURN.                                                    bbank61p
+029400                                                                  bbank61p
+029500 VALIDATE-DATA.                                                   bbank61p
+029600     SET INPUT-OK TO TRUE.                                        bbank61p
+029700     PERFORM VALIDATE-SLOT1 THRU VALIDATE-SLOT1-EXIT.             bbank61p
+029800     IF INPUT-ERROR                                               bbank61p
+029900        GO TO VALIDATE-DATA-EXIT                                  bbank61p
+030000     END-IF.                                                      bbank61p
+030100     PERFORM VALIDATE-SLOT2 THRU VALIDATE-SLOT2-EXIT.             bbank61p
+030200     IF INPUT-ERROR                                               bbank61p
+030300        GO TO VALIDATE-DATA-EXIT                                  bbank61p
+030400     END-IF.                                                      bbank61p
+030500     PERFORM VALIDATE-SLOT3 THRU VALIDATE-SLOT3-EXIT.             bbank61p
+030600     GO TO VALIDATE-DATA-EXIT.                                    bbank61p
+030700                                                                  bbank61p
+030800 VALIDATE-SLOT1.                                                  bbank61p
+030900     IF BANK-SCR61-NEW-RP1DAY IS EQUAL TO SPACES OR LOW-VALUES    bbank61p
+031000        MOVE ZEROS TO BANK-SCR61-NEW-RP1DAY                       bbank61p
+031100        MOVE ZEROS TO BANK-SCR61-NEW-RP1AMT                       bbank61p
+031200        MOVE SPACES TO BANK-SCR61-NEW-RP1PID                      bbank61p
+031300        MOVE SPACES TO BANK-SCR61-NEW-RP1ACC                      bbank61p
+031400        GO TO VALIDATE-SLOT1-EXIT                                 bbank61p
+031500     END-IF.                                                      bbank61p
+031600     IF BANK-SCR61-NEW-RP1DAY IS NOT NUMERIC OR                   bbank61p
+031700        BANK-SCR61-NEW-RP1DAY IS EQUAL TO '00' OR                 bbank61p
+031800        BANK-SCR61-NEW-RP1DAY-N IS GREATER THAN 28                bbank61p
+031900        MOVE 'Standing order day must be 01-28' TO WS-ERROR-MSG   bbank61p
+032000        GO TO VALIDATE-DATA-ERROR                                 bbank61p
+032100     END-IF.                                                      bbank61p
+032200     IF BANK-SCR61-NEW-RP1AMT-N IS NOT GREATER THAN ZERO          bbank61p
+032300        MOVE 'Standing order amount must be positive' TO          bbank61p
+032400          WS-ERROR-MSG                                            bbank61p
+032500        GO TO VALIDATE-DATA-ERROR                                 bbank61p
+032600     END-IF.                                                      bbank61p
+032700     IF BANK-SCR61-NEW-RP1PID IS EQUAL TO SPACES                  bbank61p
+032800        MOVE 'Standing order payee id is required' TO WS-ERROR-MSGbbank61p
+032900        GO TO VALIDATE-DATA-ERROR                                 bbank61p
+033000     END-IF.                                                      bbank61p
+033100     IF BANK-SCR61-NEW-RP1ACC IS EQUAL TO SPACES                  bbank61p
+033200        MOVE 'Standing order payee account is required' TO        bbank61p
+033300          WS-ERROR-MSG                                            bbank61p
+033400        GO TO VALIDATE-DATA-ERROR                                 bbank61p
+033500     END-IF.                                                      bbank61p
+033600 VALIDATE-SLOT1-EXIT.                                             bbank61p
+033700     EXIT.                                                        bbank61p
+033800                                                                  bbank61p
+033900 VALIDATE-SLOT2.                                                  bbank61p
+034000     IF BANK-SCR61-NEW-RP2DAY IS EQUAL TO SPACES OR LOW-VALUES    bbank61p
+034100        MOVE ZEROS TO BANK-SCR61-NEW-RP2DAY                       bbank61p
+034200        MOVE ZEROS TO BANK-SCR61-NEW-RP2AMT                       bbank61p
+034300        MOVE SPACES TO BANK-SCR61-NEW-RP2PID                      bbank61p
+034400        MOVE SPACES TO BANK-SCR61-NEW-RP2ACC                      bbank61p
+034500        GO TO VALIDATE-SLOT2-EXIT                                 bbank61p
+034600     END-IF.                                                      bbank61p
+034700     IF BANK-SCR61-NEW-RP2DAY IS NOT NUMERIC OR                   bbank61p
+034800        BANK-SCR61-NEW-RP2DAY IS EQUAL TO '00' OR                 bbank61p
+034900        BANK-SCR61-NEW-RP2DAY-N IS GREATER THAN 28                bbank61p
+035000        MOVE 'Standing order day must be 01-28' TO WS-ERROR-MSG   bbank61p
+035100        GO TO VALIDATE-DATA-ERROR                                 bbank61p
+035200     END-IF.                                                      bbank61p
+035300     IF BANK-SCR61-NEW-RP2AMT-N IS NOT GREATER THAN ZERO          bbank61p
+035400        MOVE 'Standing order amount must be positive' TO          bbank61p
+035500          WS-ERROR-MSG                                            bbank61p
+035600        GO TO VALIDATE-DATA-ERROR                                 bbank61p
+035700     END-IF.                                                      bbank61p
+035800     IF BANK-SCR61-NEW-RP2PID IS EQUAL TO SPACES                  bbank61p
+035900        MOVE 'Standing order payee id is required' TO WS-ERROR-MSGbbank61p
+036000        GO TO VALIDATE-DATA-ERROR                                 bbank61p
+036100     END-IF.                                                      bbank61p
+036200     IF BANK-SCR61-NEW-RP2ACC IS EQUAL TO SPACES                  bbank61p
+036300        MOVE 'Standing order payee account is required' TO        bbank61p
+036400          WS-ERROR-MSG                                            bbank61p
+036500        GO TO VALIDATE-DATA-ERROR                                 bbank61p
+036600     END-IF.                                                      bbank61p
+036700 VALIDATE-SLOT2-EXIT.                                             bbank61p
+036800     EXIT.                                                        bbank61p
+036900                                                                  bbank61p
+037000 VALIDATE-SLOT3.                                                  bbank61p
+037100     IF BANK-SCR61-NEW-RP3DAY IS EQUAL TO SPACES OR LOW-VALUES    bbank61p
+037200        MOVE ZEROS TO BANK-SCR61-NEW-RP3DAY                       bbank61p
+037300        MOVE ZEROS TO BANK-SCR61-NEW-RP3AMT                       bbank61p
+037400        MOVE SPACES TO BANK-SCR61-NEW-RP3PID                      bbank61p
+037500        MOVE SPACES TO BANK-SCR61-NEW-RP3ACC                      bbank61p
+037600        GO TO VALIDATE-SLOT3-EXIT                                 bbank61p
+037700     END-IF.                                                      bbank61p
+037800     IF BANK-SCR61-NEW-RP3DAY IS NOT NUMERIC OR                   bbank61p
+037900        BANK-SCR61-NEW-RP3DAY IS EQUAL TO '00' OR                 bbank61p
+038000        BANK-SCR61-NEW-RP3DAY-N IS GREATER THAN 28                bbank61p
+038100        MOVE 'Standing order day must be 01-28' TO WS-ERROR-MSG   bbank61p
+038200        GO TO VALIDATE-DATA-ERROR                                 bbank61p
+038300     END-IF.                                                      bbank61p
+038400     IF BANK-SCR61-NEW-RP3AMT-N IS NOT GREATER THAN ZERO          bbank61p
+038500        MOVE 'Standing order amount must be positive' TO          bbank61p
+038600          WS-ERROR-MSG                                            bbank61p
+038700        GO TO VALIDATE-DATA-ERROR                                 bbank61p
+038800     END-IF.                                                      bbank61p
+038900     IF BANK-SCR61-NEW-RP3PID IS EQUAL TO SPACES                  bbank61p
+039000        MOVE 'Standing order payee id is required' TO WS-ERROR-MSGbbank61p
+039100        GO TO VALIDATE-DATA-ERROR                                 bbank61p
+039200     END-IF.                                                      bbank61p
+039300     IF BANK-SCR61-NEW-RP3ACC IS EQUAL TO SPACES                  bbank61p
+039400        MOVE 'Standing order payee account is required' TO        bbank61p
+039500          WS-ERROR-MSG                                            bbank61p
+039600        GO TO VALIDATE-DATA-ERROR                                 bbank61p
+039700     END-IF.                                                      bbank61p
+039800 VALIDATE-SLOT3-EXIT.                                             bbank61p
+039900     EXIT.                                                        bbank61p
+040000                                                                  bbank61p
+040100 VALIDATE-DATA-ERROR.                                             bbank61p
+040200     SET INPUT-ERROR TO TRUE.                                     bbank61p
+040300 VALIDATE-DATA-EXIT.                                              bbank61p
+040400     EXIT.                                                        bbank61p
+040500                                                                  bbank61p
+040600 POPULATE-SCREEN-DATA.                                            bbank61p
+040700     MOVE SPACES TO CD11-DATA.                                    bbank61p
+040800     MOVE BANK-SCR61-ACCNO TO CD11I-ACCNO.                        bbank61p
+040900* Set criteria for I/O rotine                                     bbank61p
+041000     SET CD11I-READ TO TRUE.                                      bbank61p
+041100* Now go get the data                                             bbank61p
+041200 COPY CBANKX11.                                                   bbank61p
+041300     MOVE SPACES TO BANK-SCR61-OLD-DETS.                          bbank61p
+041400     MOVE SPACES TO BANK-SCR61-NEW-DETS.                          bbank61p
+041500     IF CD11O-ACCNO IS EQUAL TO CD11I-ACCNO AND                   bbank61p
+041600        CD11O-ACCNO IS NOT EQUAL TO SPACES                        bbank61p
+041700        MOVE CD11O-RP1DAY TO BANK-SCR61-OLD-RP1DAY                bbank61p
+041800        MOVE CD11O-RP1AMT TO BANK-SCR61-OLD-RP1AMT                bbank61p
+041900        MOVE CD11O-RP1PID TO BANK-SCR61-OLD-RP1PID                bbank61p
+042000        MOVE CD11O-RP1ACC TO BANK-SCR61-OLD-RP1ACC                bbank61p
+042100        MOVE CD11O-RP2DAY TO BANK-SCR61-OLD-RP2DAY                bbank61p
+042200        MOVE CD11O-RP2AMT TO BANK-SCR61-OLD-RP2AMT                bbank61p
+042300        MOVE CD11O-RP2PID TO BANK-SCR61-OLD-RP2PID                bbank61p
+042400        MOVE CD11O-RP2ACC TO BANK-SCR61-OLD-RP2ACC                bbank61p
+042500        MOVE CD11O-RP3DAY TO BANK-SCR61-OLD-RP3DAY                bbank61p
+042600        MOVE CD11O-RP3AMT TO BANK-SCR61-OLD-RP3AMT                bbank61p
+042700        MOVE CD11O-RP3PID TO BANK-SCR61-OLD-RP3PID                bbank61p
+042800        MOVE CD11O-RP3ACC TO BANK-SCR61-OLD-RP3ACC                bbank61p
+042900        MOVE CD11O-RP1DAY TO BANK-SCR61-NEW-RP1DAY                bbank61p
+043000        MOVE CD11O-RP1AMT TO BANK-SCR61-NEW-RP1AMT                bbank61p
+043100        MOVE CD11O-RP1PID TO BANK-SCR61-NEW-RP1PID                bbank61p
+043200        MOVE CD11O-RP1ACC TO BANK-SCR61-NEW-RP1ACC                bbank61p
+043300        MOVE CD11O-RP2DAY TO BANK-SCR61-NEW-RP2DAY                bbank61p
+043400        MOVE CD11O-RP2AMT TO BANK-SCR61-NEW-RP2AMT                bbank61p
+043500        MOVE CD11O-RP2PID TO BANK-SCR61-NEW-RP2PID                bbank61p
+043600        MOVE CD11O-RP2ACC TO BANK-SCR61-NEW-RP2ACC                bbank61p
+043700        MOVE CD11O-RP3DAY TO BANK-SCR61-NEW-RP3DAY                bbank61p
+043800        MOVE CD11O-RP3AMT TO BANK-SCR61-NEW-RP3AMT                bbank61p
+043900        MOVE CD11O-RP3PID TO BANK-SCR61-NEW-RP3PID                bbank61p
+044000        MOVE CD11O-RP3ACC TO BANK-SCR61-NEW-RP3ACC                bbank61p
+044100     ELSE                                                         bbank61p
+044200        MOVE 'Account not found' TO WS-ERROR-MSG                  bbank61p
+044300        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       bbank61p
+044400     END-IF.                                                      bbank61p
+044500 POPULATE-SCREEN-DATA-EXIT.                                       bbank61p
+044600     EXIT.                                                        bbank61p
+044700                                                                  bbank61p
+044800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     bbank61p

@@ -11,7 +11,8 @@
 001100                                                                  dbank08p
 001200***************************************************************** dbank08p
 001300* Program:     DBANK08P.CBL                                     * dbank08p
-001400* Function:    Obtain count of number of accounts user has      * dbank08p
+001400* Function:    Obtain count of number of accounts user has,     * dbank08p
+001420*              whether owned outright or as a joint owner       * dbank08p
 001500*              VSAM version                                     * dbank08p
 001600***************************************************************** dbank08p
 001700                                                                  dbank08p
@@ -35,9 +36,23 @@
 003500   05  WS-RESP                               PIC S9(8) COMP.      dbank08p
 003600   05  WS-SUB1                               PIC S9(4) COMP.      dbank08p
 003700   05  WS-BNKACCT-AIX1-RID                   PIC X(5).            dbank08p
+003750   05  WS-BNKTXN-AIX1-RID                PIC X(35).               dbank08p
+003760   05  WS-BNKTXN-AIX1-RID-R REDEFINES                             dbank08p
+003770          WS-BNKTXN-AIX1-RID.                                     dbank08p
+003780     10  WS-BNKTXN-AIX1-RID-ACC          PIC X(9).                dbank08p
+003790     10  FILLER                          PIC X(26).               dbank08p
+003792   05  WS-BASE-CURR-CODE                PIC X(3) VALUE 'USD'.     dbank08p
+003794   05  WS-BAL-CONVERTED-N                PIC S9(9)V99.            dbank08p
+003796   05  WS-BAL-RATE-N                     PIC S9(3)V9(6).          dbank08p
 003800                                                                  dbank08p
+003850 01  WS-XCHRATE-DATA.                                             dbank08p
+003860 COPY CBANKD13.                                                   dbank08p
+003870                                                                  dbank08p
 003900 01  WS-BNKACCT-REC.                                              dbank08p
 004000 COPY CBANKVAC.                                                   dbank08p
+004050                                                                  dbank08p
+004060 01  WS-BNKTXN-REC.                                               dbank08p
+004070 COPY CBANKVTX.                                                   dbank08p
 004100                                                                  dbank08p
 004200 01  WS-COMMAREA.                                                 dbank08p
 004300 COPY CBANKD08.                                                   dbank08p
@@ -79,6 +94,8 @@
 007900* Now browse the selected recs and move up to 5 into our area   * dbank08p
 008000***************************************************************** dbank08p
 008100     MOVE 0 TO CD08O-COUNT.                                       dbank08p
+008110     MOVE ZERO TO CD08O-TOTAL-BAL.                                dbank08p
+008120     MOVE 0 TO CD08O-OD-COUNT.                                    dbank08p
 008200 ACCOUNT-FETCH-LOOP.                                              dbank08p
 008300     EXEC CICS READNEXT FILE('BNKACC1')                           dbank08p
 008400                        INTO(WS-BNKACCT-REC)                      dbank08p
@@ -92,6 +109,10 @@
 009200        GO TO ACCOUNT-FETCH-LOOP-EXIT                             dbank08p
 009300     ELSE                                                         dbank08p
 009400        ADD 1 TO CD08O-COUNT                                      dbank08p
+009410        PERFORM ACCUMULATE-BALANCE THRU                           dbank08p
+009415         ACCUMULATE-BALANCE-EXIT                                  dbank08p
+009420        PERFORM COUNT-OD-FEES THRU                                dbank08p
+009430         COUNT-OD-FEES-EXIT                                       dbank08p
 009500        GO TO ACCOUNT-FETCH-LOOP                                  dbank08p
 009600     END-IF.                                                      dbank08p
 009700                                                                  dbank08p
@@ -102,14 +123,112 @@
 010200     EXEC CICS ENDBR FILE('BNKACC1')                              dbank08p
 010300     END-EXEC.                                                    dbank08p
 010400                                                                  dbank08p
-010500***************************************************************** dbank08p
-010600* Move the result back to the callers area                      * dbank08p
-010700***************************************************************** dbank08p
-010800     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank08p
-010900                                                                  dbank08p
-011000***************************************************************** dbank08p
-011100* Return to our caller                                          * dbank08p
-011200***************************************************************** dbank08p
-011300 COPY CRETURN.                                                    dbank08p
-011400                                                                  dbank08p
+010420***************************************************************** dbank08p
+010440* Also count accounts where this contact is the joint owner,    * dbank08p
+010460* browsing the joint-owner alternate index                      * dbank08p
+010480***************************************************************** dbank08p
+010490     MOVE CD08I-CONTACT-ID TO WS-BNKACCT-AIX1-RID.                dbank08p
+010495     EXEC CICS STARTBR FILE('BNKACC2')                            dbank08p
+010497                       RIDFLD(WS-BNKACCT-AIX1-RID)                dbank08p
+010498                       GTEQ                                       dbank08p
+010499     END-EXEC.                                                    dbank08p
+010500 JOINT-ACCOUNT-FETCH-LOOP.                                        dbank08p
+010510     EXEC CICS READNEXT FILE('BNKACC2')                           dbank08p
+010520                        INTO(WS-BNKACCT-REC)                      dbank08p
+010530                        LENGTH(LENGTH OF WS-BNKACCT-REC)          dbank08p
+010540                        RIDFLD(WS-BNKACCT-AIX1-RID)               dbank08p
+010550                        RESP(WS-RESP)                             dbank08p
+010560     END-EXEC.                                                    dbank08p
+010570     IF (WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) AND              dbank08p
+010580         WS-RESP IS NOT EQUAL TO DFHRESP(DUPKEY)) OR              dbank08p
+010590        BAC-REC-JOINT-PID IS NOT EQUAL TO CD08I-CONTACT-ID        dbank08p
+010600        GO TO JOINT-ACCOUNT-FETCH-LOOP-EXIT                       dbank08p
+010610     ELSE                                                         dbank08p
+010620        ADD 1 TO CD08O-COUNT                                      dbank08p
+010622        PERFORM ACCUMULATE-BALANCE THRU                           dbank08p
+010623         ACCUMULATE-BALANCE-EXIT                                  dbank08p
+010624        PERFORM COUNT-OD-FEES THRU                                dbank08p
+010626         COUNT-OD-FEES-EXIT                                       dbank08p
+010630        GO TO JOINT-ACCOUNT-FETCH-LOOP                            dbank08p
+010640     END-IF.                                                      dbank08p
+010650                                                                  dbank08p
+010660***************************************************************** dbank08p
+010670* We quit the joint-owner loop for some reason                  * dbank08p
+010680***************************************************************** dbank08p
+010690 JOINT-ACCOUNT-FETCH-LOOP-EXIT.                                   dbank08p
+010700     EXEC CICS ENDBR FILE('BNKACC2')                              dbank08p
+010710     END-EXEC.                                                    dbank08p
+010720                                                                  dbank08p
+010730***************************************************************** dbank08p
+010740* Move the result back to the callers area                      * dbank08p
+010750***************************************************************** dbank08p
+010760     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank08p
+010770                                                                  dbank08p
+010780***************************************************************** dbank08p
+010790* Return to our caller                                          * dbank08p
+010800***************************************************************** dbank08p
+010810 COPY CRETURN.                                                    dbank08p
+010820                                                                  dbank08p
+010830***************************************************************** dbank08p
+010840* Add an account's balance into the caller's running total,    *  dbank08p
+010850* converting it into the base currency first via the exchange- *  dbank08p
+010860* rate lookup so accounts held in different currencies roll up *  dbank08p
+010870* into one meaningful net-worth figure                         *  dbank08p
+010880***************************************************************** dbank08p
+010890 ACCUMULATE-BALANCE.                                              dbank08p
+010900     IF BAC-REC-CURR-CODE IS EQUAL TO SPACES OR                   dbank08p
+010910        BAC-REC-CURR-CODE IS EQUAL TO WS-BASE-CURR-CODE           dbank08p
+010920        ADD BAC-REC-BALANCE TO CD08O-TOTAL-BAL                    dbank08p
+010930     ELSE                                                         dbank08p
+010940        MOVE BAC-REC-CURR-CODE TO CD13I-CURR-CODE                 dbank08p
+010950 COPY CBANKX13.                                                   dbank08p
+010960        IF CD13O-RESULT-OK AND CD13O-RATE-N IS NOT EQUAL TO ZERO  dbank08p
+010970           MOVE CD13O-RATE-N TO WS-BAL-RATE-N                     dbank08p
+010980           COMPUTE WS-BAL-CONVERTED-N ROUNDED =                   dbank08p
+010990              BAC-REC-BALANCE * WS-BAL-RATE-N                     dbank08p
+011000           ADD WS-BAL-CONVERTED-N TO CD08O-TOTAL-BAL              dbank08p
+011010        ELSE                                                      dbank08p
+011020           ADD BAC-REC-BALANCE TO CD08O-TOTAL-BAL                 dbank08p
+011030        END-IF                                                    dbank08p
+011040     END-IF.                                                      dbank08p
+011050 ACCUMULATE-BALANCE-EXIT.                                         dbank08p
+011060     EXIT.                                                        dbank08p
+011070                                                                  dbank08p
+011080***************************************************************** dbank08p
+011090* Count overdraft-fee transactions posted against an account   *  dbank08p
+011100* found above, so BBANK70P can factor recent overdraft          * dbank08p
+011110* activity into its loan-rate risk adjustment                   * dbank08p
+011120***************************************************************** dbank08p
+011130 COUNT-OD-FEES.                                                   dbank08p
+011140     MOVE LOW-VALUES TO WS-BNKTXN-AIX1-RID.                       dbank08p
+011150     MOVE BAC-REC-ACCNO TO WS-BNKTXN-AIX1-RID-ACC.                dbank08p
+011160     EXEC CICS STARTBR FILE('BNKTXN1')                            dbank08p
+011170                      RIDFLD(WS-BNKTXN-AIX1-RID)                  dbank08p
+011180                      GTEQ                                        dbank08p
+011190     END-EXEC.                                                    dbank08p
+011200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank08p
+011210        GO TO COUNT-OD-FEES-STOP                                  dbank08p
+011220     END-IF.                                                      dbank08p
+011230 COUNT-OD-FEES-LOOP.                                              dbank08p
+011240     EXEC CICS READNEXT FILE('BNKTXN1')                           dbank08p
+011250                       INTO(WS-BNKTXN-REC)                        dbank08p
+011260                       LENGTH(LENGTH OF WS-BNKTXN-REC)            dbank08p
+011270                       RIDFLD(WS-BNKTXN-AIX1-RID)                 dbank08p
+011280                       RESP(WS-RESP)                              dbank08p
+011290     END-EXEC.                                                    dbank08p
+011300     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       dbank08p
+011310        IF BAC-REC-ACCNO IS EQUAL TO BTX-REC-ACCNO                dbank08p
+011320           IF BTX-REC-TYPE IS EQUAL TO '4'                        dbank08p
+011330              ADD 1 TO CD08O-OD-COUNT                             dbank08p
+011340           END-IF                                                 dbank08p
+011350           GO TO COUNT-OD-FEES-LOOP                               dbank08p
+011360        END-IF                                                    dbank08p
+011370     END-IF.                                                      dbank08p
+011380                                                                  dbank08p
+011390 COUNT-OD-FEES-STOP.                                              dbank08p
+011400     EXEC CICS ENDBR FILE('BNKTXN1')                              dbank08p
+011410     END-EXEC.                                                    dbank08p
+011420 COUNT-OD-FEES-EXIT.                                              dbank08p
+011430     EXIT.                                                        dbank08p
+011440                                                                  dbank08p
 011500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank08p

@@ -0,0 +1,201 @@
+000100***************************************************************** SHELP01P
+000200*                                                               * SHELP01P
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * SHELP01P
+000400*   This demonstration program is provided for use by users     * SHELP01P
+000500*   of Micro Focus products and may be used, modified and      *  SHELP01P
+000600*   distributed as part of your application provided that      *  SHELP01P
+000700*   you properly acknowledge the copyright of Micro Focus       * SHELP01P
+000800*   in this material.                                           * SHELP01P
+000900*                                                               * SHELP01P
+001000***************************************************************** SHELP01P
+001100                                                                  SHELP01P
+001200***************************************************************** SHELP01P
+001300* Program:     SHELP01P.CBL (CICS Version)                      * SHELP01P
+001400* Layer:       Screen handling                                  * SHELP01P
+001500* Function:    Maintain screen help text - lets an admin add,   * SHELP01P
+001600*              edit and retire the help text shown for a given  * SHELP01P
+001700*              screen id and line/field number, in both the     * SHELP01P
+001800*              VSAM and SQL copies of file BNKHELP, via           SHELP01P
+001900*              DHELP02P, instead of having to reload the help   * SHELP01P
+002000*              file from a batch job.                           * SHELP01P
+002100***************************************************************** SHELP01P
+002200                                                                  SHELP01P
+002300 IDENTIFICATION DIVISION.                                         SHELP01P
+002400 PROGRAM-ID.                                                      SHELP01P
+002500     SHELP01P.                                                    SHELP01P
+002600 DATE-WRITTEN.                                                    SHELP01P
+002700     August 2026.                                                 SHELP01P
+002800 DATE-COMPILED.                                                   SHELP01P
+002900     Today.                                                       SHELP01P
+003000                                                                  SHELP01P
+003100 ENVIRONMENT DIVISION.                                            SHELP01P
+003200                                                                  SHELP01P
+003300 DATA DIVISION.                                                   SHELP01P
+003400 WORKING-STORAGE SECTION.                                         SHELP01P
+003500 01  WS-MISC-STORAGE.                                             SHELP01P
+003600   05  WS-PROGRAM-ID                         PIC X(8)             SHELP01P
+003700           VALUE 'SHELP01P'.                                      SHELP01P
+003800   05  WS-RESP                               PIC S9(8) COMP.      SHELP01P
+003900                                                                  SHELP01P
+004000 01  WS-COMMAREA.                                                 SHELP01P
+004100 COPY CHELPD02.                                                   SHELP01P
+004200                                                                  SHELP01P
+004300 COPY DFHAID.                                                     SHELP01P
+004400                                                                  SHELP01P
+004500 COPY DFHBMSCA.                                                   SHELP01P
+004600                                                                  SHELP01P
+004700 COPY CABENDD.                                                    SHELP01P
+004800                                                                  SHELP01P
+004900 LINKAGE SECTION.                                                 SHELP01P
+005000 01  DFHCOMMAREA.                                                 SHELP01P
+005100   05  LK-SCRN                               PIC X(6).            SHELP01P
+005200   05  LK-LINE                               PIC X(2).            SHELP01P
+005300                                                                  SHELP01P
+005400 PROCEDURE DIVISION.                                              SHELP01P
+005500***************************************************************** SHELP01P
+005600* First time in this pseudo-conversation - clear down and show  * SHELP01P
+005700* a blank maintenance screen                                    * SHELP01P
+005800***************************************************************** SHELP01P
+005900     IF EIBCALEN IS EQUAL TO 0                                    SHELP01P
+006000       MOVE SPACES TO LK-SCRN                                     SHELP01P
+006100       MOVE SPACES TO LK-LINE                                     SHELP01P
+006200       PERFORM SEND-INITIAL-SCREEN THRU                           SHELP01P
+006300               SEND-INITIAL-SCREEN-EXIT                           SHELP01P
+006400       GO TO COMMON-RETURN                                        SHELP01P
+006500     END-IF.                                                      SHELP01P
+006600                                                                  SHELP01P
+006700     EXEC CICS RECEIVE MAP('HELP01A')                             SHELP01P
+006800                    MAPSET('MHELP01')                             SHELP01P
+006900                    RESP(WS-RESP)                                 SHELP01P
+007000     END-EXEC.                                                    SHELP01P
+007100                                                                  SHELP01P
+007200***************************************************************** SHELP01P
+007300* PF3 exits, PF5 fetches the current text for a screen/line so  * SHELP01P
+007400* it can be reviewed before editing, PF4 retires (removes) the  * SHELP01P
+007500* entry, Enter adds the entry or saves an edit to it            * SHELP01P
+007600***************************************************************** SHELP01P
+007700     EVALUATE TRUE                                                SHELP01P
+007800       WHEN EIBAID IS EQUAL TO DFHPF3                             SHELP01P
+007900         EXEC CICS RETURN END-EXEC                                SHELP01P
+008000         GOBACK                                                   SHELP01P
+008100       WHEN EIBAID IS EQUAL TO DFHPF5                             SHELP01P
+008200         PERFORM FETCH-HELP-LINE THRU                             SHELP01P
+008300                 FETCH-HELP-LINE-EXIT                             SHELP01P
+008400       WHEN EIBAID IS EQUAL TO DFHPF4                             SHELP01P
+008500         PERFORM RETIRE-HELP-LINE THRU                            SHELP01P
+008600                 RETIRE-HELP-LINE-EXIT                            SHELP01P
+008700       WHEN OTHER                                                 SHELP01P
+008800         PERFORM SAVE-HELP-LINE THRU                              SHELP01P
+008900                 SAVE-HELP-LINE-EXIT                              SHELP01P
+009000     END-EVALUATE.                                                SHELP01P
+009100                                                                  SHELP01P
+009200 COMMON-RETURN.                                                   SHELP01P
+009300     EXEC CICS RETURN TRANSID(EIBTRNID)                           SHELP01P
+009400                    COMMAREA(DFHCOMMAREA)                         SHELP01P
+009500                    LENGTH(LENGTH OF DFHCOMMAREA)                 SHELP01P
+009600     END-EXEC.                                                    SHELP01P
+009700     GOBACK.                                                      SHELP01P
+009800                                                                  SHELP01P
+009900***************************************************************** SHELP01P
+010000* Put up a blank screen ready for a screen id and line number   * SHELP01P
+010100* to be entered                                                 * SHELP01P
+010200***************************************************************** SHELP01P
+010300 SEND-INITIAL-SCREEN.                                             SHELP01P
+010400     MOVE LOW-VALUES TO HELP01AO.                                 SHELP01P
+010500     MOVE 'PF5=Fetch  Enter=Save  PF4=Retire  PF3=Exit'           SHELP01P
+010600         TO ERRMSGO IN HELP01AO.                                  SHELP01P
+010700     EXEC CICS SEND MAP('HELP01A')                                SHELP01P
+010800                    MAPSET('MHELP01')                             SHELP01P
+010900                    ERASE                                         SHELP01P
+011000                    FREEKB                                        SHELP01P
+011100     END-EXEC.                                                    SHELP01P
+011200 SEND-INITIAL-SCREEN-EXIT.                                        SHELP01P
+011300     EXIT.                                                        SHELP01P
+011400                                                                  SHELP01P
+011500***************************************************************** SHELP01P
+011600* Move the screen/line id entered and call DHELP02P to fetch    * SHELP01P
+011700* the current text, then redisplay with the text field filled in* SHELP01P
+011800***************************************************************** SHELP01P
+011900 FETCH-HELP-LINE.                                                 SHELP01P
+012000     MOVE SPACES TO HELP02-DATA.                                  SHELP01P
+012100     SET HELP02I-READ TO TRUE.                                    SHELP01P
+012200     MOVE SCRNI IN HELP01AI TO HELP02I-SCRN.                      SHELP01P
+012300     MOVE LINEI IN HELP01AI TO HELP02I-LINE.                      SHELP01P
+012400 COPY CHELPX02.                                                   SHELP01P
+012500     MOVE LOW-VALUES TO HELP01AO.                                 SHELP01P
+012600     MOVE HELP02I-SCRN TO SCRNO IN HELP01AO.                      SHELP01P
+012700     MOVE HELP02I-LINE TO LINEO IN HELP01AO.                      SHELP01P
+012800     IF HELP02O-OK                                                SHELP01P
+012900       MOVE HELP02O-TEXT TO TEXTO IN HELP01AO                     SHELP01P
+013000       MOVE 'Current text fetched - PF5=Fetch  Enter=Save'        SHELP01P
+013100             TO ERRMSGO IN HELP01AO                               SHELP01P
+013200     ELSE                                                         SHELP01P
+013300       MOVE SPACES TO TEXTO IN HELP01AO                           SHELP01P
+013400       MOVE 'No existing help text for that screen/line'          SHELP01P
+013500             TO ERRMSGO IN HELP01AO                               SHELP01P
+013600     END-IF.                                                      SHELP01P
+013700     EXEC CICS SEND MAP('HELP01A')                                SHELP01P
+013800                    MAPSET('MHELP01')                             SHELP01P
+013900                    ERASE                                         SHELP01P
+014000                    FREEKB                                        SHELP01P
+014100     END-EXEC.                                                    SHELP01P
+014200 FETCH-HELP-LINE-EXIT.                                            SHELP01P
+014300     EXIT.                                                        SHELP01P
+014400                                                                  SHELP01P
+014500***************************************************************** SHELP01P
+014600* Move the entered screen/line id and text and call DHELP02P to*  SHELP01P
+014700* add or update the entry, then redisplay with the result       * SHELP01P
+014800***************************************************************** SHELP01P
+014900 SAVE-HELP-LINE.                                                  SHELP01P
+015000     MOVE SPACES TO HELP02-DATA.                                  SHELP01P
+015100     SET HELP02I-WRITE TO TRUE.                                   SHELP01P
+015200     MOVE SCRNI IN HELP01AI TO HELP02I-SCRN.                      SHELP01P
+015300     MOVE LINEI IN HELP01AI TO HELP02I-LINE.                      SHELP01P
+015400     MOVE TEXTI IN HELP01AI TO HELP02I-TEXT.                      SHELP01P
+015500 COPY CHELPX02.                                                   SHELP01P
+015600     MOVE LOW-VALUES TO HELP01AO.                                 SHELP01P
+015700     MOVE HELP02I-SCRN TO SCRNO IN HELP01AO.                      SHELP01P
+015800     MOVE HELP02I-LINE TO LINEO IN HELP01AO.                      SHELP01P
+015900     MOVE HELP02I-TEXT TO TEXTO IN HELP01AO.                      SHELP01P
+016000     IF HELP02O-OK                                                SHELP01P
+016100       MOVE 'Help text saved to VSAM and SQL'                     SHELP01P
+016200           TO ERRMSGO IN HELP01AO                                 SHELP01P
+016300     ELSE                                                         SHELP01P
+016400       MOVE HELP02O-MSG TO ERRMSGO IN HELP01AO                    SHELP01P
+016500     END-IF.                                                      SHELP01P
+016600     EXEC CICS SEND MAP('HELP01A')                                SHELP01P
+016700                    MAPSET('MHELP01')                             SHELP01P
+016800                    ERASE                                         SHELP01P
+016900                    FREEKB                                        SHELP01P
+017000     END-EXEC.                                                    SHELP01P
+017100 SAVE-HELP-LINE-EXIT.                                             SHELP01P
+017200     EXIT.                                                        SHELP01P
+017300                                                                  SHELP01P
+017400***************************************************************** SHELP01P
+017500* Move the entered screen/line id and call DHELP02P to retire   * SHELP01P
+017600* (delete) the entry, then redisplay with the result            * SHELP01P
+017700***************************************************************** SHELP01P
+017800 RETIRE-HELP-LINE.                                                SHELP01P
+017900     MOVE SPACES TO HELP02-DATA.                                  SHELP01P
+018000     SET HELP02I-RETIRE TO TRUE.                                  SHELP01P
+018100     MOVE SCRNI IN HELP01AI TO HELP02I-SCRN.                      SHELP01P
+018200     MOVE LINEI IN HELP01AI TO HELP02I-LINE.                      SHELP01P
+018300 COPY CHELPX02.                                                   SHELP01P
+018400     MOVE LOW-VALUES TO HELP01AO.                                 SHELP01P
+018500     MOVE HELP02I-SCRN TO SCRNO IN HELP01AO.                      SHELP01P
+018600     MOVE HELP02I-LINE TO LINEO IN HELP01AO.                      SHELP01P
+018700     IF HELP02O-OK                                                SHELP01P
+018800       MOVE 'Help text retired from VSAM and SQL'                 SHELP01P
+018900           TO ERRMSGO IN HELP01AO                                 SHELP01P
+019000     ELSE                                                         SHELP01P
+019100       MOVE HELP02O-MSG TO ERRMSGO IN HELP01AO                    SHELP01P
+019200     END-IF.                                                      SHELP01P
+019300     EXEC CICS SEND MAP('HELP01A')                                SHELP01P
+019400                    MAPSET('MHELP01')                             SHELP01P
+019500                    ERASE                                         SHELP01P
+019600                    FREEKB                                        SHELP01P
+019700     END-EXEC.                                                    SHELP01P
+019800 RETIRE-HELP-LINE-EXIT.                                           SHELP01P
+019900     EXIT.                                                        SHELP01P
+020000                                                                  SHELP01P
+020100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     SHELP01P

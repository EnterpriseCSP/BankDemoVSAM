@@ -0,0 +1,330 @@
+000100***************************************************************** sbank62p
+000200*                                                               * sbank62p
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   * sbank62p
+000400*   This demonstration program is provided for use by users     * sbank62p
+000500*   of Micro Focus products and may be used, modified and       * sbank62p
+000600*   distributed as part of your application provided that       * sbank62p
+000700*   you properly acknowledge the copyright of Micro Focus       * sbank62p
+000800*   in this material.                                           * sbank62p
+000900*                                                               * sbank62p
+001000***************************************************************** sbank62p
+001100                                                                  sbank62p
+001200***************************************************************** sbank62p
+001300* Program:     SBANK62P.CBL (CICS Version)                      * sbank62p
+001400* Layer:       Screen handling                                  * sbank62p
+001500* Function:    Update ATM enablement and daily limit            * sbank62p
+001600***************************************************************** sbank62p
+001700                                                                  sbank62p
+001800 IDENTIFICATION DIVISION.                                         sbank62p
+001900 PROGRAM-ID.                                                      sbank62p
+002000     SBANK62P.                                                    sbank62p
+002100 DATE-WRITTEN.                                                    sbank62p
+002200     August 2026.                                                 sbank62p
+002300 DATE-COMPILED.                                                   sbank62p
+002400     Today.                                                       sbank62p
+002500                                                                  sbank62p
+002600 ENVIRONMENT DIVISION.                                            sbank62p
+002700                                                                  sbank62p
+002800 DATA DIVISION.                                                   sbank62p
+002900 WORKING-STORAGE SECTION.                                         sbank62p
+003000 01  WS-MISC-STORAGE.                                             sbank62p
+003100   05  WS-PROGRAM-ID                         PIC X(8)             sbank62p
+003200       VALUE 'SBANK62P'.                                          sbank62p
+003300   05  WS-TRAN-ID                            PIC X(4).            sbank62p
+003400   05  WS-BUSINESS-LOGIC-PGM                 PIC X(8)             sbank62p
+003500       VALUE SPACES.                                              sbank62p
+003600   05  WS-DYNAMIC-PGM                        PIC X(8)             sbank62p
+003700       VALUE 'UNKNOWN'.                                           sbank62p
+003800   05  WS-SAVED-EIBCALEN                     PIC S9(4) COMP.      sbank62p
+003900   05  WS-WORK1                              PIC X(1).            sbank62p
+004000   05  WS-SUB1                               PIC S9(4) COMP.      sbank62p
+004050   05  WS-VERSION                            PIC X(7).            sbank62p
+004100                                                                  sbank62p
+004200 01  MAPAREA                                 PIC X(2048).         sbank62p
+004300 COPY MBANK62.                                                    sbank62p
+004400                                                                  sbank62p
+004500 01  WS-TIME-DATE-WORK-AREA.                                      sbank62p
+004600 COPY CDATED.                                                     sbank62p
+004700                                                                  sbank62p
+004800 01  WS-BANK-DATA-AREAS.                                          sbank62p
+004900   05  WS-BANK-DATA.                                              sbank62p
+005000 COPY CBANKDAT.                                                   sbank62p
+005100   05  WS-BANK-EXT-DATA.                                          sbank62p
+005200 COPY CBANKEXT.                                                   sbank62p
+005300                                                                  sbank62p
+005400 COPY CSCRNHDD.                                                   sbank62p
+005500                                                                  sbank62p
+005600 COPY CVERSND.                                                    sbank62p
+005700                                                                  sbank62p
+005800 COPY DFHAID.                                                     sbank62p
+005900                                                                  sbank62p
+006000 COPY DFHBMSCA.                                                   sbank62p
+006100                                                                  sbank62p
+006200 COPY CABENDD.                                                    sbank62p
+006210 01  WS-TRACE-DATA.                                               sbank62p
+006220 COPY CBANKD16.                                                   sbank62p
+006300                                                                  sbank62p
+006400 LINKAGE SECTION.                                                 sbank62p
+006500 01  DFHCOMMAREA.                                                 sbank62p
+006600   05  FILLER                                PIC X(1)             sbank62p
+006700       OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.             sbank62p
+006800                                                                  sbank62p
+006900 PROCEDURE DIVISION.                                              sbank62p
+007000***************************************************************** sbank62p
+007100* Write entry to log to show we have been invoked               * sbank62p
+007200***************************************************************** sbank62p
+007300     COPY CTRACE.                                                 sbank62p
+007400                                                                  sbank62p
+007500***************************************************************** sbank62p
+007600* Store our transaction-id                                      * sbank62p
+007700***************************************************************** sbank62p
+007800     MOVE EIBTRNID TO WS-TRAN-ID.                                 sbank62p
+007900                                                                  sbank62p
+008000***************************************************************** sbank62p
+008100* Store passed data or abend if there wasn't any                * sbank62p
+008200***************************************************************** sbank62p
+008300     IF EIBCALEN IS EQUAL TO 0                                    sbank62p
+008400        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       sbank62p
+008500        MOVE '0001' TO ABEND-CODE                                 sbank62p
+008600         MOVE SPACES TO ABEND-REASON                              sbank62p
+008700        COPY CABENDPO.                                            sbank62p
+008800     ELSE                                                         sbank62p
+008900        MOVE EIBCALEN TO WS-SAVED-EIBCALEN                        sbank62p
+009000        MOVE LOW-VALUES TO WS-BANK-DATA                           sbank62p
+009100        MOVE DFHCOMMAREA (1:EIBCALEN)                             sbank62p
+009200          TO WS-BANK-DATA-AREAS (1:LENGTH OF WS-BANK-DATA-AREAS)  sbank62p
+009300     END-IF.                                                      sbank62p
+009400                                                                  sbank62p
+009500***************************************************************** sbank62p
+009600* This is the main process                                      * sbank62p
+009700***************************************************************** sbank62p
+009800                                                                  sbank62p
+009900***************************************************************** sbank62p
+010000* Determine what we have to do (read from or send to screen)    * sbank62p
+010100***************************************************************** sbank62p
+010200     MOVE LOW-VALUE TO MAPAREA.                                   sbank62p
+010300     EVALUATE TRUE                                                sbank62p
+010400       WHEN BANK-MAP-FUNCTION-GET                                 sbank62p
+010500         PERFORM SCREEN62-READ THRU                               sbank62p
+010600                 SCREEN62-READ-EXIT                               sbank62p
+010700       WHEN BANK-MAP-FUNCTION-PUT                                 sbank62p
+010800         PERFORM SCREEN62-BUILD-AND-SEND THRU                     sbank62p
+010900                 SCREEN62-BUILD-AND-SEND-EXIT                     sbank62p
+011000       WHEN OTHER                                                 sbank62p
+011100         MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                      sbank62p
+011200         MOVE '0002' TO ABEND-CODE                                sbank62p
+011300         MOVE SPACES TO ABEND-REASON                              sbank62p
+011400         COPY CABENDPO.                                           sbank62p
+011500     END-EVALUATE.                                                sbank62p
+011600                                                                  sbank62p
+011700* Call the appropriate routine to handle the business logic       sbank62p
+011800     IF BANK-MAP-FUNCTION-GET                                     sbank62p
+011900        EXEC CICS LINK PROGRAM(WS-BUSINESS-LOGIC-PGM)             sbank62p
+012000                       COMMAREA(WS-BANK-DATA)                     sbank62p
+012100                       LENGTH(LENGTH OF WS-BANK-DATA)             sbank62p
+012200        END-EXEC                                                  sbank62p
+012300     END-IF.                                                      sbank62p
+012400                                                                  sbank62p
+012500***************************************************************** sbank62p
+012600* Now we have to have finished and can return to our invoker.   * sbank62p
+012700***************************************************************** sbank62p
+012800* Now return to CICS                                              sbank62p
+012900     MOVE WS-BANK-DATA-AREAS (1:LENGTH OF WS-BANK-DATA-AREAS)     sbank62p
+013000       TO DFHCOMMAREA (1:WS-SAVED-EIBCALEN).                      sbank62p
+013100     EXEC CICS                                                    sbank62p
+013200          RETURN                                                  sbank62p
+013300     END-EXEC.                                                    sbank62p
+013400     GOBACK.                                                      sbank62p
+013500                                                                  sbank62p
+013600***************************************************************** sbank62p
+013700* Screen processing for MBANK62                                 * sbank62p
+013800*---------------------------------------------------------------* sbank62p
+013900* Retrieve data from screen and format it                       * sbank62p
+014000***************************************************************** sbank62p
+014100 SCREEN62-READ.                                                   sbank62p
+014200     MOVE 'BBANK62P' TO WS-BUSINESS-LOGIC-PGM.                    sbank62p
+014300     IF BANK-AID-CLEAR                                            sbank62p
+014400        SET BANK-AID-PFK03 TO TRUE                                sbank62p
+014500        GO TO SCREEN62-READ-EXIT                                  sbank62p
+014600     END-IF.                                                      sbank62p
+014700     IF BANK-ENV-CICS                                             sbank62p
+014800        GO TO SCREEN62-READ-CICS                                  sbank62p
+014900     ELSE                                                         sbank62p
+015000        GO TO SCREEN62-READ-INET                                  sbank62p
+015100     END-IF.                                                      sbank62p
+015200                                                                  sbank62p
+015300 SCREEN62-READ-CICS.                                              sbank62p
+015400     IF BANK-HELP-INACTIVE                                        sbank62p
+015500        EXEC CICS RECEIVE MAP('BANK62A')                          sbank62p
+015600                          MAPSET('MBANK62')                       sbank62p
+015700        END-EXEC                                                  sbank62p
+015800     ELSE                                                         sbank62p
+015900        EXEC CICS RECEIVE MAP('HELP62A')                          sbank62p
+016000                          MAPSET('MBANK62')                       sbank62p
+016100        END-EXEC                                                  sbank62p
+016200        GO TO SCREEN62-READ-EXIT                                  sbank62p
+016300     END-IF.                                                      sbank62p
+016400                                                                  sbank62p
+016500     IF NATMENL IN BANK62AI IS EQUAL TO 0                         sbank62p
+016600        MOVE SPACES TO NATMENI IN BANK62AI                        sbank62p
+016700     END-IF.                                                      sbank62p
+016800                                                                  sbank62p
+016900     IF NATMLIML IN BANK62AI IS EQUAL TO 0                        sbank62p
+017000        MOVE SPACES TO NATMLIMI IN BANK62AI                       sbank62p
+017100     END-IF.                                                      sbank62p
+017200                                                                  sbank62p
+017300     MOVE NATMENI IN BANK62AI TO BANK-SCR62-NEW-ATM-ENABLED.      sbank62p
+017400     MOVE NATMLIMI IN BANK62AI TO BANK-SCR62-NEW-ATM-LIM.         sbank62p
+017500                                                                  sbank62p
+017600     GO TO SCREEN62-READ-EXIT.                                    sbank62p
+017700                                                                  sbank62p
+017800 SCREEN62-READ-INET.                                              sbank62p
+017900     MOVE EXT-IP62-NATMEN TO BANK-SCR62-NEW-ATM-ENABLED.          sbank62p
+018000     MOVE EXT-IP62-NATMLIM TO BANK-SCR62-NEW-ATM-LIM.             sbank62p
+018100     GO TO SCREEN62-READ-EXIT.                                    sbank62p
+018200                                                                  sbank62p
+018300 SCREEN62-READ-EXIT.                                              sbank62p
+018400     EXIT.                                                        sbank62p
+018500                                                                  sbank62p
+018600***************************************************************** sbank62p
+018700* Screen processing for SCREEN62 (BANK62/HELP62)                * sbank62p
+018800*---------------------------------------------------------------* sbank62p
+018900* Build the output screen and send it                           * sbank62p
+019000***************************************************************** sbank62p
+019100 SCREEN62-BUILD-AND-SEND.                                         sbank62p
+019200* Clear map area, get date & time and move to the map             sbank62p
+019300     MOVE LOW-VALUES TO BANK62AO.                                 sbank62p
+019400     MOVE EIBTIME TO DD-TIME-INPUT-N.                             sbank62p
+019500     MOVE EIBDATE TO DDI-DATA-YYDDD-YYDDD-N.                      sbank62p
+019600     SET DDI-YYDDD TO TRUE.                                       sbank62p
+019700     SET DDO-DD-MMM-YYYY TO TRUE.                                 sbank62p
+019800     PERFORM CALL-DATECONV THRU                                   sbank62p
+019900             CALL-DATECONV-EXIT.                                  sbank62p
+020000* Ensure the last map fields are correct                          sbank62p
+020100     IF BANK-HELP-ACTIVE                                          sbank62p
+020200        MOVE 'MBANK62' TO BANK-LAST-MAPSET                        sbank62p
+020300        MOVE 'HELP62A' TO BANK-LAST-MAP                           sbank62p
+020400     ELSE                                                         sbank62p
+020500        MOVE 'MBANK62' TO BANK-LAST-MAPSET                        sbank62p
+020600        MOVE 'BANK62A' TO BANK-LAST-MAP                           sbank62p
+020700     END-IF.                                                      sbank62p
+020800     IF BANK-ENV-CICS                                             sbank62p
+020900        GO TO SCREEN62-BUILD-AND-SEND-CICS                        sbank62p
+021000     ELSE                                                         sbank62p
+021100        GO TO SCREEN62-BUILD-AND-SEND-INET                        sbank62p
+021200     END-IF.                                                      sbank62p
+021300                                                                  sbank62p
+021400 SCREEN62-BUILD-AND-SEND-CICS.                                    sbank62p
+021500     IF BANK-LAST-MAP IS EQUAL TO 'BANK62A'                       sbank62p
+021600        GO TO BANK62-BUILD-AND-SEND-CICS                          sbank62p
+021700     END-IF.                                                      sbank62p
+021800     IF BANK-LAST-MAP IS EQUAL TO 'HELP62A'                       sbank62p
+021900        GO TO HELP62-BUILD-AND-SEND-CICS                          sbank62p
+022000     END-IF.                                                      sbank62p
+022100     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                          sbank62p
+022200     MOVE '0003' TO ABEND-CODE                                    sbank62p
+022300     MOVE SPACES TO ABEND-REASON                                  sbank62p
+022400     COPY CABENDPO.                                               sbank62p
+022500     GOBACK.                                                      sbank62p
+022600                                                                  sbank62p
+022700 BANK62-BUILD-AND-SEND-CICS.                                      sbank62p
+022800     COPY CSCRNHP1 REPLACING ==<<SCRN>>== BY ==BANK62AO==.        sbank62p
+022900     COPY CVERSNP1 REPLACING ==<<SCRN>>== BY ==BANK62AO==.        sbank62p
+023000     MOVE WS-TRAN-ID TO TRANO IN BANK62AO.                        sbank62p
+023100     MOVE DD-TIME-OUTPUT TO TIMEO IN BANK62AO.                    sbank62p
+023200     MOVE DDO-DATA TO DATEO IN BANK62AO.                          sbank62p
+023300* Move in any error message                                       sbank62p
+023400     MOVE BANK-ERROR-MSG TO ERRMSGO IN BANK62AO.                  sbank62p
+023500* Move in screen specific fields                                  sbank62p
+023600     MOVE BANK-SCR62-CONTACT-ID TO USERIDO IN BANK62AO.           sbank62p
+023700     MOVE BANK-SCR62-CONTACT-NAME TO USERNMO IN BANK62AO.         sbank62p
+023800     MOVE BANK-SCR62-ACCNO TO ACCNOO IN BANK62AO.                 sbank62p
+023900                                                                  sbank62p
+024000     MOVE BANK-SCR62-OLD-ATM-ENABLED TO OATMENO IN BANK62AO.      sbank62p
+024100     MOVE BANK-SCR62-OLD-ATM-LIM TO OATMLIMO IN BANK62AO.         sbank62p
+024200     MOVE BANK-SCR62-NEW-ATM-ENABLED TO NATMENO IN BANK62AO.      sbank62p
+024300     MOVE BANK-SCR62-NEW-ATM-LIM TO NATMLIMO IN BANK62AO.         sbank62p
+024400     IF ATM-CHANGE-VERIFY                                         sbank62p
+024500        MOVE DFHBMPRF TO NATMENA IN BANK62AI                      sbank62p
+024600        MOVE DFHBMPRF TO NATMLIMA IN BANK62AI                     sbank62p
+024700     END-IF.                                                      sbank62p
+024800* Turn colour off if required                                     sbank62p
+024900     IF COLOUR-OFF                                                sbank62p
+025000        MOVE DFHGREEN TO TXT01C IN BANK62AO                       sbank62p
+025100        MOVE DFHGREEN TO SCRNC IN BANK62AO                        sbank62p
+025200        MOVE DFHGREEN TO HEAD1C IN BANK62AO                       sbank62p
+025300        MOVE DFHGREEN TO DATEC IN BANK62AO                        sbank62p
+025400        MOVE DFHGREEN TO TXT02C IN BANK62AO                       sbank62p
+025500        MOVE DFHGREEN TO TRANC IN BANK62AO                        sbank62p
+025600        MOVE DFHGREEN TO HEAD2C IN BANK62AO                       sbank62p
+025700        MOVE DFHGREEN TO TIMEC IN BANK62AO                        sbank62p
+025800        MOVE DFHGREEN TO TXT03C IN BANK62AO                       sbank62p
+025900        MOVE DFHGREEN TO USERIDC IN BANK62AO                      sbank62p
+026000        MOVE DFHGREEN TO TXT04C IN BANK62AO                       sbank62p
+026100        MOVE DFHGREEN TO USERNMC IN BANK62AO                      sbank62p
+026200        MOVE DFHGREEN TO TXT05C IN BANK62AO                       sbank62p
+026300        MOVE DFHGREEN TO ACCNOC IN BANK62AO                       sbank62p
+026400        MOVE DFHGREEN TO NATMENC IN BANK62AO                      sbank62p
+026500        MOVE DFHGREEN TO OATMENC IN BANK62AO                      sbank62p
+026600        MOVE DFHGREEN TO NATMLIMC IN BANK62AO                     sbank62p
+026700        MOVE DFHGREEN TO OATMLIMC IN BANK62AO                     sbank62p
+026800        MOVE DFHGREEN TO ERRMSGC IN BANK62AO                      sbank62p
+026900        MOVE DFHGREEN TO TXT17C IN BANK62AO                       sbank62p
+027000        MOVE DFHGREEN TO VERC IN BANK62AO                         sbank62p
+027100     END-IF.                                                      sbank62p
+027200                                                                  sbank62p
+027300     EXEC CICS SEND MAP('BANK62A')                                sbank62p
+027400                    MAPSET('MBANK62')                             sbank62p
+027500                    ERASE                                         sbank62p
+027600                    FREEKB                                        sbank62p
+027700     END-EXEC.                                                    sbank62p
+027800     GO TO SCREEN62-BUILD-AND-SEND-EXIT.                          sbank62p
+027900                                                                  sbank62p
+028000 HELP62-BUILD-AND-SEND-CICS.                                      sbank62p
+028100     COPY CSCRNHP2 REPLACING ==:OPTN:== BY ==BANK==               sbank62p
+028200                             ==<<SCRN>>== BY ==HELP62AO==.        sbank62p
+028300                                                                  sbank62p
+028400     EXEC CICS SEND MAP('HELP62A')                                sbank62p
+028500                    MAPSET('MBANK62')                             sbank62p
+028600                    ERASE                                         sbank62p
+028700                    FREEKB                                        sbank62p
+028800     END-EXEC.                                                    sbank62p
+028900     GO TO SCREEN62-BUILD-AND-SEND-EXIT.                          sbank62p
+029000                                                                  sbank62p
+029100 SCREEN62-BUILD-AND-SEND-INET.                                    sbank62p
+029200     MOVE SPACES TO EXT-OP-DATA.                                  sbank62p
+029300     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              sbank62p
+029400     MOVE DDO-DATA TO EXT-OP-DATE.                                sbank62p
+029500     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          sbank62p
+029550     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   sbank62p
+029600     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         sbank62p
+029700     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          sbank62p
+029800     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          sbank62p
+029900     CALL 'SVERSONP' USING SCREEN-TITLES.                         sbank62p
+030000     MOVE VERSION TO EXT-OP-VERSION.                              sbank62p
+030100* Move in screen name                                             sbank62p
+030200     MOVE 'BANK62' TO EXT-OP-SCREEN.                              sbank62p
+030300* Move in userid and any error message                            sbank62p
+030400     MOVE BANK-ERROR-MSG TO EXT-OP-ERR-MSG.                       sbank62p
+030500     MOVE BANK-USERID TO EXT-OP-USERID.                           sbank62p
+030600     MOVE BANK-USERID-NAME TO EXT-OP-NAME.                        sbank62p
+030700* Move in screen specific fields                                  sbank62p
+030800     MOVE BANK-SCR62-OLD-ATM-ENABLED TO EXT-OP62-OATMEN.          sbank62p
+030900     MOVE BANK-SCR62-OLD-ATM-LIM TO EXT-OP62-OATMLIM.             sbank62p
+031000     MOVE BANK-SCR62-NEW-ATM-ENABLED TO EXT-OP62-NATMEN.          sbank62p
+031100     MOVE BANK-SCR62-NEW-ATM-LIM TO EXT-OP62-NATMLIM.             sbank62p
+031200                                                                  sbank62p
+031300 SCREEN62-BUILD-AND-SEND-EXIT.                                    sbank62p
+031400     EXIT.                                                        sbank62p
+031500                                                                  sbank62p
+031600***************************************************************** sbank62p
+031700* Call common routine to perform date conversions               * sbank62p
+031800***************************************************************** sbank62p
+031900 CALL-DATECONV.                                                   sbank62p
+032000     MOVE BANK-ENV TO DD-ENV.                                     sbank62p
+032100     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           sbank62p
+032200     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            sbank62p
+032300 CALL-DATECONV-EXIT.                                              sbank62p
+032400     EXIT.                                                        sbank62p
+032500                                                                  sbank62p
+032600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     sbank62p

@@ -51,7 +51,14 @@
 005100 COPY CHELPD01.                                                   BDEMO10P
 005200                                                                  BDEMO10P
 005300 01  WS-DEMO-OPTIONS.                                             BDEMO10P
-005400 COPY COPTIONS.                                                   BDEMO10P
+005310   05  DEMO-OPTN OCCURS 4 TIMES.                                  BDEMO10P
+005320     10  DEMO-OPTN-TRAN              PIC X(4).                    BDEMO10P
+005330     10  DEMO-OPTN-PROG              PIC X(8).                    BDEMO10P
+005340     10  DEMO-OPTN-DESC              PIC X(70).                   BDEMO10P
+005350                                                                  BDEMO10P
+005360 01  WS-MENU-SUB                     PIC S9(4) COMP.              BDEMO10P
+005370 01  WS-MENU-DATA.                                                BDEMO10P
+005380 COPY CBANKD15.                                                   BDEMO10P
 005500                                                                  BDEMO10P
 005600 COPY CABENDD.                                                    BDEMO10P
 005700                                                                  BDEMO10P
@@ -181,6 +188,8 @@
 018100        GO TO COMMON-RETURN                                       BDEMO10P
 018200     END-IF.                                                      BDEMO10P
 018300                                                                  BDEMO10P
+018310     PERFORM GET-MENU-OPTIONS THRU                                BDEMO10P
+018320                   GET-MENU-OPTIONS-EXIT.                         BDEMO10P
 018400     EVALUATE TRUE                                                BDEMO10P
 018500       WHEN DEMO-SCR10-SEL1 IS NOT EQUAL TO LOW-VALUES            BDEMO10P
 018600         MOVE DEMO-OPTN-PROG (1) TO DEMO-NEXT-PROG                BDEMO10P
@@ -244,4 +253,23 @@
 024400     SET INPUT-ERROR TO TRUE.                                     BDEMO10P
 024500 VALIDATE-DATA-EXIT.                                              BDEMO10P
 024600     EXIT.                                                        BDEMO10P
+024710***************************************************************** BDEMO10P
+024720* Fetch the active application menu entries from BNKMENU     *    BDEMO10P
+024730***************************************************************** BDEMO10P
+024740 GET-MENU-OPTIONS.                                                BDEMO10P
+024750     MOVE SPACES TO WS-MENU-DATA.                                 BDEMO10P
+024760     SET CD15I-BROWSE-ACTIVE TO TRUE.                             BDEMO10P
+024770     COPY CBANKX15.                                               BDEMO10P
+024780     PERFORM VARYING WS-MENU-SUB FROM 1 BY 1                      BDEMO10P
+024790                   UNTIL WS-MENU-SUB > 4                          BDEMO10P
+024800           MOVE CD15O-OPTN-TRAN (WS-MENU-SUB)                     BDEMO10P
+024810               TO DEMO-OPTN-TRAN (WS-MENU-SUB)                    BDEMO10P
+024820           MOVE CD15O-OPTN-PROG (WS-MENU-SUB)                     BDEMO10P
+024830               TO DEMO-OPTN-PROG (WS-MENU-SUB)                    BDEMO10P
+024840           MOVE CD15O-OPTN-DESC (WS-MENU-SUB)                     BDEMO10P
+024850               TO DEMO-OPTN-DESC (WS-MENU-SUB)                    BDEMO10P
+024860     END-PERFORM.                                                 BDEMO10P
+024870 GET-MENU-OPTIONS-EXIT.                                           BDEMO10P
+024880     EXIT.                                                        BDEMO10P
+024890                                                                  BDEMO10P
 024700                                                                  BDEMO10P

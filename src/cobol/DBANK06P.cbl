@@ -11,7 +11,9 @@
 001100                                                                  dbank06p
 001200***************************************************************** dbank06p
 001300* Program:     DBANK06P.CBL                                     * dbank06p
-001400* Function:    Write transaction records for audit trail        * dbank06p
+001400* Function:    Write transaction records for audit trail,       * dbank06p
+001420*              plus an overdraft fee record when the caller     * dbank06p
+001440*              indicates the overdraft cushion was used         * dbank06p
 001500*              VSAM Version                                     * dbank06p
 001600***************************************************************** dbank06p
 001700                                                                  dbank06p
@@ -45,12 +47,22 @@
 004500   05  WS-TWOS-COMP-LEN                      PIC S9(4) COMP.      dbank06p
 004600   05  WS-TWOS-COMP-INPUT                    PIC X(256).          dbank06p
 004700   05  WS-TWOS-COMP-OUTPUT                   PIC X(256).          dbank06p
+004710   05  WS-TWOS-COMP-FORMAT                 PIC X(1) VALUE 'B'.    dbank06p
 004800                                                                  dbank06p
 004900 01  WS-COMMAREA.                                                 dbank06p
 005000 COPY CBANKD06.                                                   dbank06p
 005100                                                                  dbank06p
 005200 COPY CBANKTXD.                                                   dbank06p
 005300                                                                  dbank06p
+005320 01  WS-MQ-PUB-AREA.                                              dbank06p
+005340 COPY CMQPUBD.                                                    dbank06p
+005360                                                                  dbank06p
+005370 01  WS-FRDRULE-AREA.                                             dbank06p
+005380 COPY CFRDRLED.                                                   dbank06p
+005390                                                                  dbank06p
+005395 01  WS-FRAUD-COMMAREA.                                           dbank06p
+005397 COPY CBANKDFR.                                                   dbank06p
+005399                                                                  dbank06p
 005400 COPY CABENDD.                                                    dbank06p
 005500                                                                  dbank06p
 005600 LINKAGE SECTION.                                                 dbank06p
@@ -93,7 +105,8 @@
 009300     MOVE LENGTH OF CD06I-TIMESTAMP TO WS-TWOS-COMP-LEN.          dbank06p
 009400     CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                       dbank06p
 009500                           WS-TWOS-COMP-INPUT                     dbank06p
-009600                           WS-TWOS-COMP-OUTPUT.                   dbank06p
+009550                           WS-TWOS-COMP-OUTPUT                    dbank06p
+009580                           WS-TWOS-COMP-FORMAT.                   dbank06p
 009700     MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF.            dbank06p
 009800     MOVE CD06I-TIMESTAMP TO WS-BNKTXN-RID.                       dbank06p
 009900     EXEC CICS WRITE FILE('BNKTXN')                               dbank06p
@@ -111,6 +124,35 @@
 011100        SET CD06O-UPDATE-FAIL TO TRUE                             dbank06p
 011200        MOVE 'Unable to write FROM transaction record'            dbank06p
 011300          TO CD06O-MSG                                            dbank06p
+011310      ELSE                                                        dbank06p
+011315         MOVE 'BANK.TXN.EVENTS' TO MQP-QUEUE-NAME                 dbank06p
+011320         MOVE BTX-REC-PID TO MQP-EVENT-PID                        dbank06p
+011325         MOVE BTX-REC-TYPE TO MQP-EVENT-TYPE                      dbank06p
+011330         MOVE BTX-REC-SUB-TYPE TO MQP-EVENT-SUB-TYPE              dbank06p
+011335         MOVE BTX-REC-ACCNO TO MQP-EVENT-ACCNO                    dbank06p
+011340         MOVE BTX-REC-AMOUNT TO MQP-EVENT-AMOUNT                  dbank06p
+011345         MOVE BTX-REC-TIMESTAMP TO MQP-EVENT-TIMESTAMP            dbank06p
+011350         CALL 'UMQPUB' USING WS-MQ-PUB-AREA                       dbank06p
+011352         MOVE BTX-REC-PID TO FRR-EVENT-PID                        dbank06p
+011354         MOVE BTX-REC-ACCNO TO FRR-EVENT-ACCNO                    dbank06p
+011356         MOVE BTX-REC-TYPE TO FRR-EVENT-TYPE                      dbank06p
+011358         MOVE BTX-REC-SUB-TYPE TO FRR-EVENT-SUB-TYPE              dbank06p
+011360         MOVE BTX-REC-AMOUNT TO FRR-EVENT-AMOUNT                  dbank06p
+011362         SET FRR-EVENT-OD-FEE-NO TO TRUE                          dbank06p
+011364         CALL 'UFRDRULE' USING WS-FRDRULE-AREA                    dbank06p
+011366         IF FRR-IS-FLAGGED                                        dbank06p
+011368            MOVE SPACES TO CDFRI-DATA                             dbank06p
+011370            SET CDFRI-WRITE TO TRUE                               dbank06p
+011372            MOVE BTX-REC-TIMESTAMP TO CDFRI-TIMESTAMP             dbank06p
+011374            MOVE BTX-REC-PID TO CDFRI-PID                         dbank06p
+011376            MOVE BTX-REC-ACCNO TO CDFRI-ACCNO                     dbank06p
+011378            MOVE BTX-REC-TYPE TO CDFRI-TYPE                       dbank06p
+011380            MOVE BTX-REC-SUB-TYPE TO CDFRI-SUB-TYPE               dbank06p
+011382            MOVE BTX-REC-AMOUNT TO CDFRI-AMOUNT                   dbank06p
+011384            MOVE FRR-RULE-CODE TO CDFRI-RULE-CODE                 dbank06p
+011386            MOVE FRR-RULE-DESC TO CDFRI-RULE-DESC                 dbank06p
+011388            COPY CBANKXFR.                                        dbank06p
+011390         END-IF                                                   dbank06p
 011400     END-IF.                                                      dbank06p
 011500                                                                  dbank06p
 011600***************************************************************** dbank06p
@@ -132,7 +174,8 @@
 013200     MOVE LENGTH OF CD06I-TIMESTAMP TO WS-TWOS-COMP-LEN.          dbank06p
 013300     CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                       dbank06p
 013400                           WS-TWOS-COMP-INPUT                     dbank06p
-013500                           WS-TWOS-COMP-OUTPUT.                   dbank06p
+013450                           WS-TWOS-COMP-OUTPUT                    dbank06p
+013480                           WS-TWOS-COMP-FORMAT.                   dbank06p
 013600     MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF.            dbank06p
 013700     MOVE CD06I-TIMESTAMP TO WS-BNKTXN-RID.                       dbank06p
 013800     EXEC CICS WRITE FILE('BNKTXN')                               dbank06p
@@ -150,17 +193,118 @@
 015000        SET CD06O-UPDATE-FAIL TO TRUE                             dbank06p
 015100        MOVE 'Unable to write TO transaction record'              dbank06p
 015200          TO CD06O-MSG                                            dbank06p
+015210      ELSE                                                        dbank06p
+015215         MOVE 'BANK.TXN.EVENTS' TO MQP-QUEUE-NAME                 dbank06p
+015220         MOVE BTX-REC-PID TO MQP-EVENT-PID                        dbank06p
+015225         MOVE BTX-REC-TYPE TO MQP-EVENT-TYPE                      dbank06p
+015230         MOVE BTX-REC-SUB-TYPE TO MQP-EVENT-SUB-TYPE              dbank06p
+015235         MOVE BTX-REC-ACCNO TO MQP-EVENT-ACCNO                    dbank06p
+015240         MOVE BTX-REC-AMOUNT TO MQP-EVENT-AMOUNT                  dbank06p
+015245         MOVE BTX-REC-TIMESTAMP TO MQP-EVENT-TIMESTAMP            dbank06p
+015250         CALL 'UMQPUB' USING WS-MQ-PUB-AREA                       dbank06p
+015252         MOVE BTX-REC-PID TO FRR-EVENT-PID                        dbank06p
+015254         MOVE BTX-REC-ACCNO TO FRR-EVENT-ACCNO                    dbank06p
+015256         MOVE BTX-REC-TYPE TO FRR-EVENT-TYPE                      dbank06p
+015258         MOVE BTX-REC-SUB-TYPE TO FRR-EVENT-SUB-TYPE              dbank06p
+015260         MOVE BTX-REC-AMOUNT TO FRR-EVENT-AMOUNT                  dbank06p
+015262         SET FRR-EVENT-OD-FEE-NO TO TRUE                          dbank06p
+015264         CALL 'UFRDRULE' USING WS-FRDRULE-AREA                    dbank06p
+015266         IF FRR-IS-FLAGGED                                        dbank06p
+015268            MOVE SPACES TO CDFRI-DATA                             dbank06p
+015270            SET CDFRI-WRITE TO TRUE                               dbank06p
+015272            MOVE BTX-REC-TIMESTAMP TO CDFRI-TIMESTAMP             dbank06p
+015274            MOVE BTX-REC-PID TO CDFRI-PID                         dbank06p
+015276            MOVE BTX-REC-ACCNO TO CDFRI-ACCNO                     dbank06p
+015278            MOVE BTX-REC-TYPE TO CDFRI-TYPE                       dbank06p
+015280            MOVE BTX-REC-SUB-TYPE TO CDFRI-SUB-TYPE               dbank06p
+015282            MOVE BTX-REC-AMOUNT TO CDFRI-AMOUNT                   dbank06p
+015284            MOVE FRR-RULE-CODE TO CDFRI-RULE-CODE                 dbank06p
+015286            MOVE FRR-RULE-DESC TO CDFRI-RULE-DESC                 dbank06p
+015288            COPY CBANKXFR.                                        dbank06p
+015290         END-IF                                                   dbank06p
 015300     END-IF.                                                      dbank06p
 015400                                                                  dbank06p
 015500                                                                  dbank06p
-015600***************************************************************** dbank06p
-015700* Move the result back to the callers area                      * dbank06p
-015800***************************************************************** dbank06p
-015900     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank06p
-016000                                                                  dbank06p
-016100***************************************************************** dbank06p
-016200* Return to our caller                                          * dbank06p
-016300***************************************************************** dbank06p
-016400 COPY CRETURN.                                                    dbank06p
-016500                                                                  dbank06p
-016600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank06p
+015520***************************************************************** dbank06p
+015540* Third row/record is for an overdraft fee, if the cushion     *  dbank06p
+015560* used to cover this transfer                                   * dbank06p
+015580***************************************************************** dbank06p
+015600     IF CD06I-OD-FEE-YES                                          dbank06p
+015620        MOVE '2' TO CD06I-TIMESTAMP (26:1)                        dbank06p
+015640        MOVE CD06I-FROM-PID TO BTX-REC-PID                        dbank06p
+015660        MOVE '4' TO BTX-REC-TYPE                                  dbank06p
+015680        MOVE '1' TO BTX-REC-SUB-TYPE                              dbank06p
+015700        MOVE CD06I-FROM-ACC TO BTX-REC-ACCNO                      dbank06p
+015720        MOVE CD06I-TIMESTAMP TO BTX-REC-TIMESTAMP                 dbank06p
+015740        MOVE CD06I-OD-FEE-AMOUNT TO BTX-REC-AMOUNT                dbank06p
+015760        MOVE SPACES TO TXN-DATA                                   dbank06p
+015780        MOVE 'Overdraft fee' TO TXN-T1-OLD-DESC                   dbank06p
+015800        MOVE TXN-DATA-OLD TO BTX-REC-DATA-OLD                     dbank06p
+015820        MOVE TXN-DATA-NEW TO BTX-REC-DATA-NEW                     dbank06p
+015840        MOVE CD06I-TIMESTAMP TO WS-TWOS-COMP-INPUT                dbank06p
+015860        MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT                    dbank06p
+015880        MOVE LENGTH OF CD06I-TIMESTAMP TO WS-TWOS-COMP-LEN        dbank06p
+015900        CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN                    dbank06p
+015920                              WS-TWOS-COMP-INPUT                  dbank06p
+015930                              WS-TWOS-COMP-OUTPUT                 dbank06p
+015945                              WS-TWOS-COMP-FORMAT                 dbank06p
+015960        MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF          dbank06p
+015980        MOVE CD06I-TIMESTAMP TO WS-BNKTXN-RID                     dbank06p
+016000        EXEC CICS WRITE FILE('BNKTXN')                            dbank06p
+016020                             FROM(WS-BNKTXN-REC)                  dbank06p
+016040                             LENGTH(LENGTH OF WS-BNKTXN-REC)      dbank06p
+016060                             RIDFLD(WS-BNKTXN-RID)                dbank06p
+016080                             KEYLENGTH(LENGTH OF WS-BNKTXN-RID)   dbank06p
+016100                             RESP(WS-RESP)                        dbank06p
+016120        END-EXEC                                                  dbank06p
+016140        IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                dbank06p
+016160           SET CD06O-UPDATE-FAIL TO TRUE                          dbank06p
+016180           MOVE 'Unable to write overdraft fee transaction'       dbank06p
+016190             TO CD06O-MSG                                         dbank06p
+016192         ELSE                                                     dbank06p
+016194            MOVE 'BANK.TXN.EVENTS' TO MQP-QUEUE-NAME              dbank06p
+016196            MOVE BTX-REC-PID TO MQP-EVENT-PID                     dbank06p
+016198            MOVE BTX-REC-TYPE TO MQP-EVENT-TYPE                   dbank06p
+016200            MOVE BTX-REC-SUB-TYPE TO MQP-EVENT-SUB-TYPE           dbank06p
+016202            MOVE BTX-REC-ACCNO TO MQP-EVENT-ACCNO                 dbank06p
+016204            MOVE BTX-REC-AMOUNT TO MQP-EVENT-AMOUNT               dbank06p
+016206            MOVE BTX-REC-TIMESTAMP TO MQP-EVENT-TIMESTAMP         dbank06p
+016208            CALL 'UMQPUB' USING WS-MQ-PUB-AREA                    dbank06p
+016210            MOVE BTX-REC-PID TO FRR-EVENT-PID                     dbank06p
+016212            MOVE BTX-REC-ACCNO TO FRR-EVENT-ACCNO                 dbank06p
+016214            MOVE BTX-REC-TYPE TO FRR-EVENT-TYPE                   dbank06p
+016216            MOVE BTX-REC-SUB-TYPE TO FRR-EVENT-SUB-TYPE           dbank06p
+016218            MOVE BTX-REC-AMOUNT TO FRR-EVENT-AMOUNT               dbank06p
+016219            SET FRR-EVENT-OD-FEE-YES TO TRUE                      dbank06p
+016221            CALL 'UFRDRULE' USING WS-FRDRULE-AREA                 dbank06p
+016223            IF FRR-IS-FLAGGED                                     dbank06p
+016225               MOVE SPACES TO CDFRI-DATA                          dbank06p
+016227               SET CDFRI-WRITE TO TRUE                            dbank06p
+016229               MOVE BTX-REC-TIMESTAMP TO CDFRI-TIMESTAMP          dbank06p
+016231               MOVE BTX-REC-PID TO CDFRI-PID                      dbank06p
+016233               MOVE BTX-REC-ACCNO TO CDFRI-ACCNO                  dbank06p
+016235               MOVE BTX-REC-TYPE TO CDFRI-TYPE                    dbank06p
+016237               MOVE BTX-REC-SUB-TYPE TO CDFRI-SUB-TYPE            dbank06p
+016239               MOVE BTX-REC-AMOUNT TO CDFRI-AMOUNT                dbank06p
+016241               MOVE FRR-RULE-CODE TO CDFRI-RULE-CODE              dbank06p
+016243               MOVE FRR-RULE-DESC TO CDFRI-RULE-DESC              dbank06p
+016245               COPY CBANKXFR.                                     dbank06p
+016247            END-IF                                                dbank06p
+016250        END-IF                                                    dbank06p
+016260     END-IF.                                                      dbank06p
+016270                                                                  dbank06p
+016271     IF NOT CD06O-UPDATE-FAIL                                     dbank06p
+016272        SET CD06O-UPDATE-OK TO TRUE                               dbank06p
+016273     END-IF.                                                      dbank06p
+016274                                                                  dbank06p
+016280***************************************************************** dbank06p
+016900* Move the result back to the callers area                      * dbank06p
+017000***************************************************************** dbank06p
+017100     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank06p
+017200                                                                  dbank06p
+017300***************************************************************** dbank06p
+017400* Return to our caller                                          * dbank06p
+017500***************************************************************** dbank06p
+017600 COPY CRETURN.                                                    dbank06p
+017700                                                                  dbank06p
+017800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank06p

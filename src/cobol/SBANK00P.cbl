@@ -15,6 +15,19 @@
 001500* Function:    Screen handling control module                   * sbank00p
 001600***************************************************************** sbank00p
 001700                                                                  sbank00p
+001610*                                                                 sbank00p
+001620* Modification History                                            sbank00p
+001630*-----------------------------------------------------------------sbank00p
+001640* Date       Init  Description                                    sbank00p
+001650* 2026-08-09 MF    Stamp the transaction id used to enter the     sbank00p
+001660*                  conversation into BANK-BRAND-CODE so the       sbank00p
+001670*                  session can be presented under a white-label   sbank00p
+001680*                  brand tied to that transaction id.             sbank00p
+001681* 2026-08-09 MF    Stamp the time of the last input received into sbank00p
+001682*                  BANK-LAST-INPUT-TIME and force a signoff       sbank00p
+001683*                  through SPSWD01P when the idle time between    sbank00p
+001684*                  screens exceeds the configured timeout.        sbank00p
+001690                                                                  sbank00p
 001800 IDENTIFICATION DIVISION.                                         sbank00p
 001900 PROGRAM-ID.                                                      sbank00p
 002000     SBANK00P.                                                    sbank00p
@@ -36,6 +49,9 @@
 003600   05  WS-DYNAMIC-PGM                        PIC X(8)             sbank00p
 003700       VALUE 'UNKNOWN'.                                           sbank00p
 003800   05  WS-ABSTIME                            PIC S9(15) COMP-3.   sbank00p
+003810  05  WS-IDLE-ELAPSED                       PIC S9(15) COMP-3.    sbank00p
+003820  05  WS-IDLE-TIMEOUT-MS                    PIC S9(15) COMP-3     sbank00p
+003830      VALUE +900000.                                              sbank00p
 003900   05  WS-RESP                               PIC S9(8) COMP.      sbank00p
 004000   05  WS-INPUT-SOURCE-MSG.                                       sbank00p
 004100     10  FILLER                              PIC X(20)            sbank00p
@@ -61,7 +77,11 @@
 006100 COPY DFHBMSCA.                                                   sbank00p
 006200                                                                  sbank00p
 006300 COPY CABENDD.                                                    sbank00p
+006310 01  WS-TRACE-DATA.                                               sbank00p
+006320 COPY CBANKD16.                                                   sbank00p
 006400                                                                  sbank00p
+006410 01  WS-SECURITY-DATA.                                            sbank00p
+006420 COPY CPSWDD01.                                                   sbank00p
 006500 01  load-ptr pointer.                                            sbank00p
 006600                                                                  sbank00p
 006700                                                                  sbank00p
@@ -129,9 +149,11 @@
 012900        MOVE SPACES TO BANK-LAST-PROG                             sbank00p
 013000        MOVE SPACES TO BANK-NEXT-PROG                             sbank00p
 013100        MOVE WS-TRAN-ID TO BANK-CICS-TRANCODE                     sbank00p
+013110        MOVE WS-TRAN-ID TO BANK-BRAND-CODE                        sbank00p
 013200        EXEC CICS ASKTIME                                         sbank00p
 013300                  ABSTIME(WS-ABSTIME)                             sbank00p
 013400        END-EXEC                                                  sbank00p
+013410        MOVE WS-ABSTIME TO BANK-LAST-INPUT-TIME                   sbank00p
 013500        MOVE BANK-ENV TO TS-QUEUE-NAME-PART1                      sbank00p
 013600*       MOVE WS-ABSTIME TO TS-QUEUE-NAME-PART2                    sbank00p
 013601        MOVE EIBTASKN   TO TS-QUEUE-NAME-PART2                    StuC
@@ -177,6 +199,7 @@
 017600                LOW-VALUES                                        sbank00p
 017700           END-IF                                                 sbank00p
 017800        END-IF                                                    sbank00p
+017810        PERFORM CHECK-IDLE-TIMEOUT                                sbank00p
 017900     END-IF.                                                      sbank00p
 018000                                                                  sbank00p
 018100***************************************************************** sbank00p
@@ -275,6 +298,43 @@
 027400           SET COLOUR-ON TO TRUE                                  sbank00p
 027500        END-IF                                                    sbank00p
 027600     END-IF.                                                      sbank00p
+027610                                                                  sbank00p
+027620***************************************************************** sbank00p
+027630* If the idle time since the last screen was sent exceeds       * sbank00p
+027640* our configured timeout, force a signoff and return the        * sbank00p
+027650* session to the signon screen.                                 * sbank00p
+027660***************************************************************** sbank00p
+027670  CHECK-IDLE-TIMEOUT.                                             sbank00p
+027680      EXEC CICS ASKTIME                                           sbank00p
+027690                ABSTIME(WS-ABSTIME)                               sbank00p
+027700      END-EXEC.                                                   sbank00p
+027710      COMPUTE WS-IDLE-ELAPSED =                                   sbank00p
+027720          WS-ABSTIME - BANK-LAST-INPUT-TIME.                      sbank00p
+027730      IF WS-IDLE-ELAPSED IS GREATER THAN WS-IDLE-TIMEOUT-MS       sbank00p
+027740         MOVE SPACES TO CPSWDD01-DATA                             sbank00p
+027750         SET PSWD-SIGNOFF TO TRUE                                 sbank00p
+027760         EXEC CICS LINK PROGRAM('SPSWD01P')                       sbank00p
+027770                   COMMAREA(CPSWDD01-DATA)                        sbank00p
+027780                   LENGTH(LENGTH OF CPSWDD01-DATA)                sbank00p
+027790         END-EXEC                                                 sbank00p
+027800         MOVE LOW-VALUES TO WS-BANK-DATA-AREAS                    sbank00p
+027810         MOVE SPACES TO BANK-LAST-MAPSET                          sbank00p
+027820         MOVE SPACES TO BANK-LAST-MAP                             sbank00p
+027830         MOVE SPACES TO BANK-LAST-PROG                            sbank00p
+027840         MOVE SPACES TO BANK-NEXT-PROG                            sbank00p
+027850         SET BANK-AID-ENTER TO TRUE                               sbank00p
+027860         MOVE WS-TRAN-ID TO BANK-CICS-TRANCODE                    sbank00p
+027870         MOVE WS-TRAN-ID TO BANK-BRAND-CODE                       sbank00p
+027880         MOVE WS-ABSTIME TO BANK-LAST-INPUT-TIME                  sbank00p
+027890         MOVE 'Session timed out - sign on again'                 sbank00p
+027900           TO BANK-ERROR-MSG                                      sbank00p
+027910      ELSE                                                        sbank00p
+027920         MOVE WS-ABSTIME TO BANK-LAST-INPUT-TIME                  sbank00p
+027930      END-IF.                                                     sbank00p
+027940                                                                  sbank00p
+027950  CHECK-IDLE-TIMEOUT-EXIT.                                        sbank00p
+027960      EXIT.                                                       sbank00p
+027970                                                                  sbank00p
 027700                                                                  sbank00p
 027800***************************************************************** sbank00p
 027900* If the BANK-NEXT-PROG is not the same as BANK-LAST-PROG then  * sbank00p

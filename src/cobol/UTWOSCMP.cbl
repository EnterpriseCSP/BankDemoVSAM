@@ -12,6 +12,15 @@
 001200***************************************************************** UTWOSCMP
 001300* Program:     UTWOSCMP.CBL                                     * UTWOSCMP
 001400* Function:    ??conversion utility routine                     * UTWOSCMP
+001410*---------------------------------------------------------------* UTWOSCMP
+001420* Modification History                                          * UTWOSCMP
+001430* Date       By    Description                                  * UTWOSCMP
+001440* ---------  ----  --------------------------------------------   UTWOSCMP
+001450* 08/08/26   MFD   Added LK-TWOS-CMP-FORMAT so a caller can       UTWOSCMP
+001460*                  identify an externally supplied packed or      UTWOSCMP
+001470*                  zoned decimal amount field and have it         UTWOSCMP
+001480*                  bridged into a COMP-3 result, instead of the   UTWOSCMP
+001490*                  routine only ever byte-flipping its input.     UTWOSCMP
 001500***************************************************************** UTWOSCMP
 001600                                                                  UTWOSCMP
 001700 IDENTIFICATION DIVISION.                                         UTWOSCMP
@@ -43,23 +52,52 @@
 004300     10  WS-WORK-OUTPUT-BYTE-1               PIC X(1).            UTWOSCMP
 004400     10  WS-WORK-OUTPUT-BYTE-2               PIC X(1).            UTWOSCMP
 004500                                                                  UTWOSCMP
-004600 LINKAGE SECTION.                                                 UTWOSCMP
-004700 01  LK-TWOS-CMP-LEN                         PIC S9(4) COMP.      UTWOSCMP
-004800 01  LK-TWOS-CMP-INPUT                       PIC X(256).          UTWOSCMP
-004900 01  LK-TWOS-CMP-OUTPUT                      PIC X(256).          UTWOSCMP
+004510   05  WS-SETTLE-AMOUNT-ZONED               PIC S9(7)V99.         UTWOSCMP
+004520   05  WS-SETTLE-AMOUNT-PACKED              PIC S9(7)V99 COMP-3.  UTWOSCMP
+004530   05  FILLER REDEFINES WS-SETTLE-AMOUNT-PACKED.                  UTWOSCMP
+004540     10  WS-SETTLE-AMOUNT-PACKED-BYTES      PIC X(5).             UTWOSCMP
+004550                                                                  UTWOSCMP
+004600  LINKAGE SECTION.                                                UTWOSCMP
+004700  01  LK-TWOS-CMP-LEN                        PIC S9(4) COMP.      UTWOSCMP
+004800  01  LK-TWOS-CMP-INPUT                      PIC X(256).          UTWOSCMP
+004900  01  LK-TWOS-CMP-OUTPUT                     PIC X(256).          UTWOSCMP
+004910  01  LK-TWOS-CMP-OUTPUT-AMOUNT REDEFINES                         UTWOSCMP
+004920          LK-TWOS-CMP-OUTPUT             PIC S9(7)V99 COMP-3.     UTWOSCMP
+004930  01  LK-TWOS-CMP-FORMAT                     PIC X(1).            UTWOSCMP
+004940      88  LK-TWOS-CMP-FORMAT-BITFLIP        VALUE SPACE 'B'.      UTWOSCMP
+004950      88  LK-TWOS-CMP-FORMAT-PACKED         VALUE 'P'.            UTWOSCMP
+004960      88  LK-TWOS-CMP-FORMAT-ZONED          VALUE 'Z'.            UTWOSCMP
 005000                                                                  UTWOSCMP
-005100 PROCEDURE DIVISION USING LK-TWOS-CMP-LEN                         UTWOSCMP
-005200                          LK-TWOS-CMP-INPUT                       UTWOSCMP
-005300                          LK-TWOS-CMP-OUTPUT.                     UTWOSCMP
-005400     PERFORM VARYING WS-LEN FROM 1 BY 1                           UTWOSCMP
-005500       UNTIL WS-LEN > LK-TWOS-CMP-LEN                             UTWOSCMP
-005600       MOVE 0 TO WS-WORK-INPUT-N                                  UTWOSCMP
-005700       MOVE LK-TWOS-CMP-INPUT(WS-LEN:1) TO WS-WORK-INPUT-BYTE-2   UTWOSCMP
-005800       MOVE 255 TO WS-WORK-OUTPUT-N                               UTWOSCMP
-005900       SUBTRACT WS-WORK-INPUT-N FROM WS-WORK-OUTPUT-N             UTWOSCMP
-006000       MOVE WS-WORK-OUTPUT-BYTE-2 TO LK-TWOS-CMP-OUTPUT(WS-LEN:1) UTWOSCMP
-006100     END-PERFORM.                                                 UTWOSCMP
+005100  PROCEDURE DIVISION USING LK-TWOS-CMP-LEN                        UTWOSCMP
+005200                           LK-TWOS-CMP-INPUT                      UTWOSCMP
+005250                           LK-TWOS-CMP-OUTPUT                     UTWOSCMP
+005280                           LK-TWOS-CMP-FORMAT.                    UTWOSCMP
+005300      EVALUATE TRUE                                               UTWOSCMP
+005310        WHEN LK-TWOS-CMP-FORMAT-PACKED                            UTWOSCMP
+005320          MOVE LOW-VALUES TO LK-TWOS-CMP-OUTPUT                   UTWOSCMP
+005330          MOVE LK-TWOS-CMP-INPUT(1:5) TO                          UTWOSCMP
+005340               WS-SETTLE-AMOUNT-PACKED-BYTES                      UTWOSCMP
+005350          MOVE WS-SETTLE-AMOUNT-PACKED TO                         UTWOSCMP
+005360               LK-TWOS-CMP-OUTPUT-AMOUNT                          UTWOSCMP
+005370        WHEN LK-TWOS-CMP-FORMAT-ZONED                             UTWOSCMP
+005380          MOVE LOW-VALUES TO LK-TWOS-CMP-OUTPUT                   UTWOSCMP
+005390          MOVE LK-TWOS-CMP-INPUT(1:9) TO                          UTWOSCMP
+005400               WS-SETTLE-AMOUNT-ZONED                             UTWOSCMP
+005410          MOVE WS-SETTLE-AMOUNT-ZONED TO                          UTWOSCMP
+005420               LK-TWOS-CMP-OUTPUT-AMOUNT                          UTWOSCMP
+005430        WHEN OTHER                                                UTWOSCMP
+005440          PERFORM VARYING WS-LEN FROM 1 BY 1                      UTWOSCMP
+005450            UNTIL WS-LEN > LK-TWOS-CMP-LEN                        UTWOSCMP
+005460            MOVE 0 TO WS-WORK-INPUT-N                             UTWOSCMP
+005470            MOVE LK-TWOS-CMP-INPUT(WS-LEN:1) TO                   UTWOSCMP
+005480                 WS-WORK-INPUT-BYTE-2                             UTWOSCMP
+005490            MOVE 255 TO WS-WORK-OUTPUT-N                          UTWOSCMP
+005500            SUBTRACT WS-WORK-INPUT-N FROM WS-WORK-OUTPUT-N        UTWOSCMP
+005510            MOVE WS-WORK-OUTPUT-BYTE-2 TO                         UTWOSCMP
+005520                 LK-TWOS-CMP-OUTPUT(WS-LEN:1)                     UTWOSCMP
+005530          END-PERFORM                                             UTWOSCMP
+005540      END-EVALUATE.                                               UTWOSCMP
 006200                                                                  UTWOSCMP
-006300     GOBACK.                                                      UTWOSCMP
+006300      GOBACK.                                                     UTWOSCMP
 006400                                                                  UTWOSCMP
 006500* $ Version 5.98b sequenced on Thursday 5 Feb 2009 at 11:00pm     UTWOSCMP

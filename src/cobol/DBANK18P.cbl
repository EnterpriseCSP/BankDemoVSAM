@@ -0,0 +1,308 @@
+000100***************************************************************** dbank18p
+000200*                                                                 dbank18p
+000300*   Copyright (C) 1998-2011 Micro Focus. All Rights Reserved.   * dbank18p
+000400*   This demonstration program is provided for use by users     * dbank18p
+000500*   of Micro Focus products and may be used, modified and       * dbank18p
+000600*   distributed as part of your application provided that       * dbank18p
+000700*   you properly acknowledge the copyright of Micro Focus       * dbank18p
+000800*   in this material.                                           * dbank18p
+000900*                                                                 dbank18p
+001000***************************************************************** dbank18p
+001100                                                                  dbank18p
+001200***************************************************************** dbank18p
+001300* Program:     DBANK18P.CBL                                     * dbank18p
+001400* Function:    Maintain the address/contact change hold queue   * dbank18p
+001500*              (file BNKHOLD) - submit a pending entry, browse  * dbank18p
+001600*              the entries still pending, read one entry in     * dbank18p
+001700*              full, and approve or reject it.  VSAM Version    * dbank18p
+001800***************************************************************** dbank18p
+001900                                                                  dbank18p
+002000 IDENTIFICATION DIVISION.                                         dbank18p
+002100 PROGRAM-ID.                                                      dbank18p
+002200     DBANK18P.                                                    dbank18p
+002300 DATE-WRITTEN.                                                    dbank18p
+002400     August 2026.                                                 dbank18p
+002500 DATE-COMPILED.                                                   dbank18p
+002600     Today.                                                       dbank18p
+002700                                                                  dbank18p
+002800 ENVIRONMENT DIVISION.                                            dbank18p
+002900                                                                  dbank18p
+003000 DATA DIVISION.                                                   dbank18p
+003100                                                                  dbank18p
+003200 WORKING-STORAGE SECTION.                                         dbank18p
+003300 01  WS-MISC-STORAGE.                                             dbank18p
+003400  05  WS-PROGRAM-ID                         PIC X(8)              dbank18p
+003500           VALUE 'DBANK18P'.                                      dbank18p
+003600  05  WS-COMMAREA-LENGTH                    PIC 9(5).             dbank18p
+003700  05  WS-RESP                               PIC S9(8) COMP.       dbank18p
+003800  05  WS-SUB1                               PIC S9(4) COMP.       dbank18p
+003900  05  WS-SUB2                               PIC S9(4) COMP.       dbank18p
+004000  05  WS-SCAN-COUNT                         PIC S9(4) COMP.       dbank18p
+004100  05  WS-BNKHOLD-RID                        PIC X(26).            dbank18p
+004200                                                                  dbank18p
+004300 01  WS-BNKHOLD-REC.                                              dbank18p
+004400 COPY CBANKVHQ.                                                   dbank18p
+004500                                                                  dbank18p
+004600 01  WS-COMMAREA.                                                 dbank18p
+004700 COPY CBANKD18.                                                   dbank18p
+004800                                                                  dbank18p
+004900 COPY CABENDD.                                                    dbank18p
+005000                                                                  dbank18p
+005100 LINKAGE SECTION.                                                 dbank18p
+005200 01  DFHCOMMAREA.                                                 dbank18p
+005300  05  LK-COMMAREA                           PIC X(1)              dbank18p
+005400            OCCURS 1 TO 4096 TIMES                                dbank18p
+005500            DEPENDING ON WS-COMMAREA-LENGTH.                      dbank18p
+005600                                                                  dbank18p
+005700 COPY CENTRY.                                                     dbank18p
+005800***************************************************************** dbank18p
+005900* Move the passed data to our area                             *  dbank18p
+006000***************************************************************** dbank18p
+006100     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            dbank18p
+006200     MOVE DFHCOMMAREA TO WS-COMMAREA.                             dbank18p
+006300                                                                  dbank18p
+006400***************************************************************** dbank18p
+006500* Initialize our output area                                   *  dbank18p
+006600***************************************************************** dbank18p
+006700     MOVE SPACES TO CD18O-DATA.                                   dbank18p
+006800     SET CD18O-OK TO TRUE.                                        dbank18p
+006900                                                                  dbank18p
+007000***************************************************************** dbank18p
+007100* See what kind of request we have and react accordingly       *  dbank18p
+007200***************************************************************** dbank18p
+007300     EVALUATE TRUE                                                dbank18p
+007400       WHEN CD18I-WRITE                                           dbank18p
+007500         PERFORM WRITE-PROCESSING THRU                            dbank18p
+007600                 WRITE-PROCESSING-EXIT                            dbank18p
+007700       WHEN CD18I-BROWSE-PENDING                                  dbank18p
+007800         PERFORM BROWSE-PROCESSING THRU                           dbank18p
+007900                 BROWSE-PROCESSING-EXIT                           dbank18p
+008000       WHEN CD18I-READ                                            dbank18p
+008100         PERFORM READ-PROCESSING THRU                             dbank18p
+008200                 READ-PROCESSING-EXIT                             dbank18p
+008300       WHEN CD18I-APPROVE                                         dbank18p
+008400         PERFORM APPROVE-PROCESSING THRU                          dbank18p
+008500                 APPROVE-PROCESSING-EXIT                          dbank18p
+008600       WHEN CD18I-REJECT                                          dbank18p
+008700         PERFORM REJECT-PROCESSING THRU                           dbank18p
+008800                 REJECT-PROCESSING-EXIT                           dbank18p
+008900       WHEN OTHER                                                 dbank18p
+009000         SET CD18O-ERROR TO TRUE                                  dbank18p
+009100     END-EVALUATE.                                                dbank18p
+009200                                                                  dbank18p
+009300***************************************************************** dbank18p
+009400* Move the result back to the callers area                     *  dbank18p
+009500***************************************************************** dbank18p
+009600     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       dbank18p
+009700                                                                  dbank18p
+009800***************************************************************** dbank18p
+009900* Return to our caller                                         *  dbank18p
+010000***************************************************************** dbank18p
+010100 COPY CRETURN.                                                    dbank18p
+010200                                                                  dbank18p
+010300***************************************************************** dbank18p
+010400* Write request - add a new pending entry.  Keyed by timestamp  * dbank18p
+010500* (generated by the caller, the same way STRAC00P generates its * dbank18p
+010600* trace log key) so duplicates are vanishingly unlikely.        * dbank18p
+010700***************************************************************** dbank18p
+010800 WRITE-PROCESSING.                                                dbank18p
+010900     MOVE SPACES TO WS-BNKHOLD-REC.                               dbank18p
+011000     MOVE CD18I-TIMESTAMP TO HLD-REC-TIMESTAMP.                   dbank18p
+011100     SET HLD-STATUS-PENDING TO TRUE.                              dbank18p
+011200     MOVE CD18I-PID TO HLD-REC-PID.                               dbank18p
+011300     MOVE CD18I-SUBMIT-USERID TO HLD-REC-SUBMIT-USERID.           dbank18p
+011400     MOVE SPACES TO HLD-REC-REVIEW-USERID.                        dbank18p
+011500     MOVE CD18I-REASON TO HLD-REC-REASON.                         dbank18p
+011600     MOVE CD18I-OLD-DATA TO HLD-REC-OLD-DATA.                     dbank18p
+011700     MOVE CD18I-NEW-DATA TO HLD-REC-NEW-DATA.                     dbank18p
+011800     EXEC CICS WRITE FILE('BNKHOLD')                              dbank18p
+011900                FROM(WS-BNKHOLD-REC)                              dbank18p
+012000                LENGTH(LENGTH OF WS-BNKHOLD-REC)                  dbank18p
+012100                RESP(WS-RESP)                                     dbank18p
+012200     END-EXEC.                                                    dbank18p
+012300     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank18p
+012400       SET CD18O-ERROR TO TRUE                                    dbank18p
+012500       MOVE 'Unable to write hold queue entry' TO CD18O-MSG       dbank18p
+012600     END-IF.                                                      dbank18p
+012700 WRITE-PROCESSING-EXIT.                                           dbank18p
+012800     EXIT.                                                        dbank18p
+012900                                                                  dbank18p
+013000***************************************************************** dbank18p
+013100* Browse-pending request - return up to four entries still     *  dbank18p
+013200* pending, in timestamp order, on or after the supplied start   * dbank18p
+013300* timestamp, skipping any entry that has already been          *  dbank18p
+013400* approved or rejected.                                         * dbank18p
+013500***************************************************************** dbank18p
+013600 BROWSE-PROCESSING.                                               dbank18p
+013700     MOVE CD18I-TIMESTAMP TO WS-BNKHOLD-RID.                      dbank18p
+013800     EXEC CICS STARTBR FILE('BNKHOLD')                            dbank18p
+013900                RIDFLD(WS-BNKHOLD-RID)                            dbank18p
+014000                GTEQ                                              dbank18p
+014100     END-EXEC.                                                    dbank18p
+014200     MOVE 0 TO WS-SUB1.                                           dbank18p
+014300     MOVE 0 TO WS-SCAN-COUNT.                                     dbank18p
+014400 BROWSE-LOOP.                                                     dbank18p
+014500     IF WS-SUB1 IS EQUAL TO 4                                     dbank18p
+014600       SET CD18-IS-MORE-DATA TO TRUE                              dbank18p
+014700       GO TO BROWSE-LOOP-EXIT                                     dbank18p
+014800     END-IF.                                                      dbank18p
+014900     ADD 1 TO WS-SCAN-COUNT.                                      dbank18p
+015000     IF WS-SCAN-COUNT IS GREATER THAN 200                         dbank18p
+015100       SET CD18-NO-MORE-DATA TO TRUE                              dbank18p
+015200       GO TO BROWSE-LOOP-EXIT                                     dbank18p
+015300     END-IF.                                                      dbank18p
+015400     IF CD18-START-LOW                                            dbank18p
+015500       EXEC CICS READPREV FILE('BNKHOLD')                         dbank18p
+015600                    INTO(WS-BNKHOLD-REC)                          dbank18p
+015700                    LENGTH(LENGTH OF WS-BNKHOLD-REC)              dbank18p
+015800                    RIDFLD(WS-BNKHOLD-RID)                        dbank18p
+015900                    RESP(WS-RESP)                                 dbank18p
+016000       END-EXEC                                                   dbank18p
+016100       IF WS-SCAN-COUNT IS EQUAL TO 1 AND                         dbank18p
+016200       WS-RESP IS EQUAL TO DFHRESP(NORMAL)                        dbank18p
+016300         EXEC CICS READPREV FILE('BNKHOLD')                       dbank18p
+016400                      INTO(WS-BNKHOLD-REC)                        dbank18p
+016500                      LENGTH(LENGTH OF WS-BNKHOLD-REC)            dbank18p
+016600                      RIDFLD(WS-BNKHOLD-RID)                      dbank18p
+016700                      RESP(WS-RESP)                               dbank18p
+016800         END-EXEC                                                 dbank18p
+016900       END-IF                                                     dbank18p
+017000     ELSE                                                         dbank18p
+017100       EXEC CICS READNEXT FILE('BNKHOLD')                         dbank18p
+017200                    INTO(WS-BNKHOLD-REC)                          dbank18p
+017300                    LENGTH(LENGTH OF WS-BNKHOLD-REC)              dbank18p
+017400                    RIDFLD(WS-BNKHOLD-RID)                        dbank18p
+017500                    RESP(WS-RESP)                                 dbank18p
+017600       END-EXEC                                                   dbank18p
+017700     END-IF.                                                      dbank18p
+017800     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank18p
+017900       SET CD18-NO-MORE-DATA TO TRUE                              dbank18p
+018000       GO TO BROWSE-LOOP-EXIT                                     dbank18p
+018100     END-IF.                                                      dbank18p
+018200     IF NOT HLD-STATUS-PENDING                                    dbank18p
+018300       GO TO BROWSE-LOOP                                          dbank18p
+018400     END-IF.                                                      dbank18p
+018500     ADD 1 TO WS-SUB1.                                            dbank18p
+018600     IF CD18-START-LOW                                            dbank18p
+018700       SUBTRACT WS-SUB1 FROM 5 GIVING WS-SUB2                     dbank18p
+018800     ELSE                                                         dbank18p
+018900       MOVE WS-SUB1 TO WS-SUB2                                    dbank18p
+019000     END-IF.                                                      dbank18p
+019100     SET CD18-IS-DATA TO TRUE.                                    dbank18p
+019200     MOVE HLD-REC-TIMESTAMP TO CD18O-ENTRY-TIMESTAMP (WS-SUB2).   dbank18p
+019300     MOVE HLD-REC-PID TO CD18O-ENTRY-PID (WS-SUB2).               dbank18p
+019400     MOVE HLD-REC-REASON TO CD18O-ENTRY-REASON (WS-SUB2).         dbank18p
+019500     GO TO BROWSE-LOOP.                                           dbank18p
+019600 BROWSE-LOOP-EXIT.                                                dbank18p
+019700     EXEC CICS ENDBR FILE('BNKHOLD')                              dbank18p
+019800     END-EXEC.                                                    dbank18p
+019900 BROWSE-PROCESSING-EXIT.                                          dbank18p
+020000     EXIT.                                                        dbank18p
+020100                                                                  dbank18p
+020200***************************************************************** dbank18p
+020300* Read request - return one entry, identified by its timestamp  * dbank18p
+020400* key, in full (including the old and new data blocks) so it    * dbank18p
+020500* can be reviewed before being approved or rejected.            * dbank18p
+020600***************************************************************** dbank18p
+020700 READ-PROCESSING.                                                 dbank18p
+020800     MOVE CD18I-TIMESTAMP TO WS-BNKHOLD-RID.                      dbank18p
+020900     EXEC CICS READ FILE('BNKHOLD')                               dbank18p
+021000                INTO(WS-BNKHOLD-REC)                              dbank18p
+021100                RIDFLD(WS-BNKHOLD-RID)                            dbank18p
+021200                RESP(WS-RESP)                                     dbank18p
+021300     END-EXEC.                                                    dbank18p
+021400     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank18p
+021500       SET CD18O-ERROR TO TRUE                                    dbank18p
+021600       MOVE 'Hold queue entry not found' TO CD18O-MSG             dbank18p
+021700       GO TO READ-PROCESSING-EXIT                                 dbank18p
+021800     END-IF.                                                      dbank18p
+021900     MOVE HLD-REC-TIMESTAMP TO CD18O-TIMESTAMP.                   dbank18p
+022000     MOVE HLD-REC-STATUS TO CD18O-STATUS.                         dbank18p
+022100     MOVE HLD-REC-PID TO CD18O-PID.                               dbank18p
+022200     MOVE HLD-REC-SUBMIT-USERID TO CD18O-SUBMIT-USERID.           dbank18p
+022300     MOVE HLD-REC-REVIEW-USERID TO CD18O-REVIEW-USERID.           dbank18p
+022400     MOVE HLD-REC-REASON TO CD18O-REASON.                         dbank18p
+022500     MOVE HLD-REC-OLD-DATA TO CD18O-OLD-DATA.                     dbank18p
+022600     MOVE HLD-REC-NEW-DATA TO CD18O-NEW-DATA.                     dbank18p
+022700 READ-PROCESSING-EXIT.                                            dbank18p
+022800     EXIT.                                                        dbank18p
+022900                                                                  dbank18p
+023000***************************************************************** dbank18p
+023100* Approve request - mark a still-pending entry approved and     * dbank18p
+023200* record who reviewed it.  The caller (SHOLD01P) is responsible * dbank18p
+023300* for actually applying the held change to BNKCUST and logging  * dbank18p
+023400* it, using the old/new data it already fetched with a prior    * dbank18p
+023500* read - this module only owns the hold queue entry itself.     * dbank18p
+023600***************************************************************** dbank18p
+023700 APPROVE-PROCESSING.                                              dbank18p
+023800     MOVE CD18I-TIMESTAMP TO WS-BNKHOLD-RID.                      dbank18p
+023900     EXEC CICS READ FILE('BNKHOLD')                               dbank18p
+024000                INTO(WS-BNKHOLD-REC)                              dbank18p
+024100                RIDFLD(WS-BNKHOLD-RID)                            dbank18p
+024200                UPDATE                                            dbank18p
+024300                RESP(WS-RESP)                                     dbank18p
+024400     END-EXEC.                                                    dbank18p
+024500     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank18p
+024600       SET CD18O-ERROR TO TRUE                                    dbank18p
+024700       MOVE 'Hold queue entry not found' TO CD18O-MSG             dbank18p
+024800       GO TO APPROVE-PROCESSING-EXIT                              dbank18p
+024900     END-IF.                                                      dbank18p
+025000     IF NOT HLD-STATUS-PENDING                                    dbank18p
+025100       EXEC CICS UNLOCK FILE('BNKHOLD') END-EXEC                  dbank18p
+025200       SET CD18O-ERROR TO TRUE                                    dbank18p
+025300       MOVE 'Entry is no longer pending' TO CD18O-MSG             dbank18p
+025400       GO TO APPROVE-PROCESSING-EXIT                              dbank18p
+025500     END-IF.                                                      dbank18p
+025600     SET HLD-STATUS-APPROVED TO TRUE.                             dbank18p
+025700     MOVE CD18I-REVIEW-USERID TO HLD-REC-REVIEW-USERID.           dbank18p
+025800     EXEC CICS REWRITE FILE('BNKHOLD')                            dbank18p
+025900                FROM(WS-BNKHOLD-REC)                              dbank18p
+026000                LENGTH(LENGTH OF WS-BNKHOLD-REC)                  dbank18p
+026100                RESP(WS-RESP)                                     dbank18p
+026200     END-EXEC.                                                    dbank18p
+026300     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank18p
+026400       SET CD18O-ERROR TO TRUE                                    dbank18p
+026500       MOVE 'Unable to update hold queue entry' TO CD18O-MSG      dbank18p
+026600     END-IF.                                                      dbank18p
+026700 APPROVE-PROCESSING-EXIT.                                         dbank18p
+026800     EXIT.                                                        dbank18p
+026900                                                                  dbank18p
+027000***************************************************************** dbank18p
+027100* Reject request - mark a still-pending entry rejected and      * dbank18p
+027200* record who reviewed it.  No change is ever applied to         * dbank18p
+027300* BNKCUST for a rejected entry.                                 * dbank18p
+027400***************************************************************** dbank18p
+027500 REJECT-PROCESSING.                                               dbank18p
+027600     MOVE CD18I-TIMESTAMP TO WS-BNKHOLD-RID.                      dbank18p
+027700     EXEC CICS READ FILE('BNKHOLD')                               dbank18p
+027800                INTO(WS-BNKHOLD-REC)                              dbank18p
+027900                RIDFLD(WS-BNKHOLD-RID)                            dbank18p
+028000                UPDATE                                            dbank18p
+028100                RESP(WS-RESP)                                     dbank18p
+028200     END-EXEC.                                                    dbank18p
+028300     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank18p
+028400       SET CD18O-ERROR TO TRUE                                    dbank18p
+028500       MOVE 'Hold queue entry not found' TO CD18O-MSG             dbank18p
+028600       GO TO REJECT-PROCESSING-EXIT                               dbank18p
+028700     END-IF.                                                      dbank18p
+028800     IF NOT HLD-STATUS-PENDING                                    dbank18p
+028900       EXEC CICS UNLOCK FILE('BNKHOLD') END-EXEC                  dbank18p
+029000       SET CD18O-ERROR TO TRUE                                    dbank18p
+029100       MOVE 'Entry is no longer pending' TO CD18O-MSG             dbank18p
+029200       GO TO REJECT-PROCESSING-EXIT                               dbank18p
+029300     END-IF.                                                      dbank18p
+029400     SET HLD-STATUS-REJECTED TO TRUE.                             dbank18p
+029500     MOVE CD18I-REVIEW-USERID TO HLD-REC-REVIEW-USERID.           dbank18p
+029600     EXEC CICS REWRITE FILE('BNKHOLD')                            dbank18p
+029700                FROM(WS-BNKHOLD-REC)                              dbank18p
+029800                LENGTH(LENGTH OF WS-BNKHOLD-REC)                  dbank18p
+029900                RESP(WS-RESP)                                     dbank18p
+030000     END-EXEC.                                                    dbank18p
+030100     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   dbank18p
+030200       SET CD18O-ERROR TO TRUE                                    dbank18p
+030300       MOVE 'Unable to update hold queue entry' TO CD18O-MSG      dbank18p
+030400     END-IF.                                                      dbank18p
+030500 REJECT-PROCESSING-EXIT.                                          dbank18p
+030600     EXIT.                                                        dbank18p
+030700                                                                  dbank18p
+030800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     dbank18p

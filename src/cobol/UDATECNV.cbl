@@ -182,6 +182,17 @@
 018200              DDO-DATA-DD-MMM-YYYY-DOT2                           UDATECNV
 018300         MOVE DDI-DATA-ISO-YYYY TO                                UDATECNV
 018400              DDO-DATA-DD-MMM-YYYY-YYYY                           UDATECNV
+018450       WHEN DDO-ISO                                               UDATECNV
+018460         MOVE DDI-DATA-ISO-YYYY TO                                UDATECNV
+018465              DDO-DATA-ISO-YYYY                                   UDATECNV
+018470         MOVE '-' TO                                              UDATECNV
+018475              DDO-DATA-ISO-DASH1                                  UDATECNV
+018480         MOVE DDI-DATA-ISO-MM TO                                  UDATECNV
+018485              DDO-DATA-ISO-MM                                     UDATECNV
+018490         MOVE '-' TO                                              UDATECNV
+018495              DDO-DATA-ISO-DASH2                                  UDATECNV
+018497         MOVE DDI-DATA-ISO-DD TO                                  UDATECNV
+018498              DDO-DATA-ISO-DD                                     UDATECNV
 018500       WHEN OTHER                                                 UDATECNV
 018600         MOVE 'ERROR2' TO DDO-DATA                                UDATECNV
 018700     END-EVALUATE.                                                UDATECNV
@@ -213,6 +224,17 @@
 021300              DDO-DATA-DD-MMM-YYYY-DOT2                           UDATECNV
 021400         MOVE DDI-DATA-YYYYMMDD-YYYY TO                           UDATECNV
 021500              DDO-DATA-DD-MMM-YYYY-YYYY                           UDATECNV
+021550       WHEN DDO-ISO                                               UDATECNV
+021555         MOVE DDI-DATA-YYYYMMDD-YYYY TO                           UDATECNV
+021560              DDO-DATA-ISO-YYYY                                   UDATECNV
+021565         MOVE '-' TO                                              UDATECNV
+021570              DDO-DATA-ISO-DASH1                                  UDATECNV
+021575         MOVE DDI-DATA-YYYYMMDD-MM TO                             UDATECNV
+021580              DDO-DATA-ISO-MM                                     UDATECNV
+021585         MOVE '-' TO                                              UDATECNV
+021590              DDO-DATA-ISO-DASH2                                  UDATECNV
+021593         MOVE DDI-DATA-YYYYMMDD-DD TO                             UDATECNV
+021596              DDO-DATA-ISO-DD                                     UDATECNV
 021600       WHEN OTHER                                                 UDATECNV
 021700         MOVE 'ERROR2' TO DDO-DATA                                UDATECNV
 021800     END-EVALUATE.                                                UDATECNV
@@ -249,6 +271,22 @@
 024900         ELSE                                                     UDATECNV
 025000            MOVE '19' TO DDO-DATA-DD-MMM-YYYY-YYYY (1:2)          UDATECNV
 025100         END-IF                                                   UDATECNV
+025120       WHEN DDO-ISO                                               UDATECNV
+025130         MOVE DDI-DATA-YYMMDD-YY TO                               UDATECNV
+025135              DDO-DATA-ISO-YYYY (3:2)                             UDATECNV
+025140         IF DDI-DATA-YYMMDD-YY IS LESS THAN '50'                  UDATECNV
+025145            MOVE '20' TO DDO-DATA-ISO-YYYY (1:2)                  UDATECNV
+025150         ELSE                                                     UDATECNV
+025155            MOVE '19' TO DDO-DATA-ISO-YYYY (1:2)                  UDATECNV
+025160         END-IF                                                   UDATECNV
+025165         MOVE '-' TO                                              UDATECNV
+025170              DDO-DATA-ISO-DASH1                                  UDATECNV
+025175         MOVE DDI-DATA-YYMMDD-MM TO                               UDATECNV
+025180              DDO-DATA-ISO-MM                                     UDATECNV
+025185         MOVE '-' TO                                              UDATECNV
+025190              DDO-DATA-ISO-DASH2                                  UDATECNV
+025193         MOVE DDI-DATA-YYMMDD-DD TO                               UDATECNV
+025196              DDO-DATA-ISO-DD                                     UDATECNV
 025200       WHEN OTHER                                                 UDATECNV
 025300         MOVE 'ERROR2' TO DDO-DATA                                UDATECNV
 025400     END-EVALUATE.                                                UDATECNV
@@ -300,6 +338,22 @@
 030000         ELSE                                                     UDATECNV
 030100            MOVE '19' TO DDO-DATA-DD-MMM-YYYY-YYYY (1:2)          UDATECNV
 030200         END-IF                                                   UDATECNV
+030220       WHEN DDO-ISO                                               UDATECNV
+030230         MOVE DDI-DATA-YYDDD-YY TO                                UDATECNV
+030235              DDO-DATA-ISO-YYYY (3:2)                             UDATECNV
+030240         IF DDI-DATA-YYDDD-YY IS LESS THAN '50'                   UDATECNV
+030245            MOVE '20' TO DDO-DATA-ISO-YYYY (1:2)                  UDATECNV
+030250         ELSE                                                     UDATECNV
+030255            MOVE '19' TO DDO-DATA-ISO-YYYY (1:2)                  UDATECNV
+030260         END-IF                                                   UDATECNV
+030265         MOVE '-' TO                                              UDATECNV
+030270              DDO-DATA-ISO-DASH1                                  UDATECNV
+030275         MOVE WS-WORK-MM TO                                       UDATECNV
+030280              DDO-DATA-ISO-MM                                     UDATECNV
+030285         MOVE '-' TO                                              UDATECNV
+030290              DDO-DATA-ISO-DASH2                                  UDATECNV
+030293         MOVE WS-DAY-OF-MONTH TO                                  UDATECNV
+030296              DDO-DATA-ISO-DD                                     UDATECNV
 030300       WHEN OTHER                                                 UDATECNV
 030400         MOVE 'ERROR2' TO DDO-DATA                                UDATECNV
 030500     END-EVALUATE.                                                UDATECNV

@@ -205,6 +205,7 @@
 020500     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SDEMO99P
 020600     MOVE DDO-DATA TO EXT-OP-DATE.                                SDEMO99P
 020700     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SDEMO99P
+020750     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   SDEMO99P
 020800     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SDEMO99P
 020900     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SDEMO99P
 021000     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SDEMO99P

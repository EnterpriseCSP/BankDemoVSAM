@@ -0,0 +1,25 @@
+000100***************************************************************** cbankvtl
+000200*                                                                 cbankvtl
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankvtl
+000400*                                                                 cbankvtl
+000500***************************************************************** cbankvtl
+000600                                                                  cbankvtl
+000700***************************************************************** cbankvtl
+000800* CBANKVTL.CPY                                                  * cbankvtl
+000900*---------------------------------------------------------------* cbankvtl
+001000* This is the record layout for the trace log file, BNKTRLG.    * cbankvtl
+001100* Each row is one activity entry captured by STRAC00P - who     * cbankvtl
+001200* ran what, from where, and when - so it can be browsed and     * cbankvtl
+001300* filtered rather than only appearing on the console log.       * cbankvtl
+001400***************************************************************** cbankvtl
+001500                                                                  cbankvtl
+001600 05  TRL-RECORD                           PIC X(60).              cbankvtl
+001700 05  FILLER REDEFINES TRL-RECORD.                                 cbankvtl
+001800   10  TRL-KEY.                                                   cbankvtl
+001900     15  TRL-REC-TIMESTAMP             PIC X(26).                 cbankvtl
+002000   10  TRL-REC-TERM                   PIC X(4).                   cbankvtl
+002100   10  TRL-REC-TRAN                   PIC X(4).                   cbankvtl
+002200   10  TRL-REC-PROG                   PIC X(8).                   cbankvtl
+002300   10  TRL-REC-FILLER                 PIC X(18).                  cbankvtl
+002400                                                                  cbankvtl
+002500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvtl

@@ -0,0 +1,28 @@
+000100******************************************************************cbankd14
+000200*                                                                 cbankd14
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankd14
+000400*                                                                 cbankd14
+000500******************************************************************cbankd14
+000600                                                                  cbankd14
+000700******************************************************************cbankd14
+000800* CBANKD14.CPY                                                  * cbankd14
+000900*---------------------------------------------------------------* cbankd14
+001000* This area is used to pass data between a requesting program   * cbankd14
+001100* and the I/O program (DBANK14P) which maintains the ATM PIN     *cbankd14
+001200* failed-attempt lockout counter for a contact.                 * cbankd14
+001300******************************************************************cbankd14
+001400 05  CD14-DATA.                                                   cbankd14
+001500   10  CD14I-DATA.                                                cbankd14
+001600     15  CD14I-REQUEST-CODE              PIC X(1).                cbankd14
+001700       88  CD14I-READ                    VALUE '1'.               cbankd14
+001800       88  CD14I-FAIL                    VALUE '2'.               cbankd14
+001900       88  CD14I-RESET                   VALUE '3'.               cbankd14
+002000     15  CD14I-CONTACT-ID                PIC X(5).                cbankd14
+002100   10  CD14O-DATA.                                                cbankd14
+002200     15  CD14O-LOCK-FLAG                 PIC X(1).                cbankd14
+002300       88  CD14O-LOCKED                  VALUE 'Y'.               cbankd14
+002400       88  CD14O-NOT-LOCKED              VALUE 'N'.               cbankd14
+002500     15  CD14O-FAIL-COUNT                PIC 9(1).                cbankd14
+002600     15  CD14O-MSG                       PIC X(40).               cbankd14
+002700                                                                  cbankd14
+002800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd14

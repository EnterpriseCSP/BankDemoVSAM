@@ -0,0 +1,22 @@
+000100******************************************************************cbankx16
+000200                                                                  cbankx16
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankx16
+000400                                                                  cbankx16
+000500******************************************************************cbankx16
+000600                                                                  cbankx16
+000700******************************************************************cbankx16
+000800* CBANKX16.CPY (CICS Version)                                   * cbankx16
+000900*---------------------------------------------------------------* cbankx16
+001000* This copybook is used to provide an common means of calling   * cbankx16
+001100* data access module DBANK16P so that the that module using     * cbankx16
+001200* this copy book is insensitive to it environment.              * cbankx16
+001300* There are different versions for CICS, IMS and INET.          * cbankx16
+001400******************************************************************cbankx16
+001500* by default use CICS commands to call the module                 cbankx16
+001600     EXEC CICS LINK PROGRAM('DBANK16P')                           cbankx16
+001700                    COMMAREA(CD16-DATA)                           cbankx16
+001800                    LENGTH(LENGTH OF CD16-DATA)                   cbankx16
+001900     END-EXEC                                                     cbankx16
+002000*    CALL 'DBANK16P' USING CD16-DATA                              cbankx16
+002100                                                                  cbankx16
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx16

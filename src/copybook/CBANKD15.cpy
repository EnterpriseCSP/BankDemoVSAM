@@ -0,0 +1,39 @@
+000100******************************************************************cbankd15
+000200*                                                                 cbankd15
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankd15
+000400*                                                                 cbankd15
+000500******************************************************************cbankd15
+000600                                                                  cbankd15
+000700******************************************************************cbankd15
+000800* CBANKD15.CPY                                                  * cbankd15
+000900*---------------------------------------------------------------* cbankd15
+001000* This area is used to pass data between a requesting program   * cbankd15
+001100* and the I/O program (DBANK15P) which maintains the runtime    * cbankd15
+001200* application-selection menu table (file BNKMENU).              * cbankd15
+001300******************************************************************cbankd15
+001400 05  CD15-DATA.                                                   cbankd15
+001500   10  CD15I-DATA.                                                cbankd15
+001600     15  CD15I-REQUEST-CODE             PIC X(1).                 cbankd15
+001700       88  CD15I-BROWSE-ACTIVE          VALUE '1'.                cbankd15
+001800       88  CD15I-READ                   VALUE '2'.                cbankd15
+001900       88  CD15I-WRITE                  VALUE '3'.                cbankd15
+002000     15  CD15I-OPTN-NO                  PIC X(2).                 cbankd15
+002100     15  CD15I-OPTN-TRAN                PIC X(4).                 cbankd15
+002200     15  CD15I-OPTN-PROG                PIC X(8).                 cbankd15
+002300     15  CD15I-OPTN-ACTIVE              PIC X(1).                 cbankd15
+002400     15  CD15I-OPTN-DESC                PIC X(70).                cbankd15
+002500   10  CD15O-DATA.                                                cbankd15
+002600     15  CD15O-RESP                     PIC X(1).                 cbankd15
+002700       88  CD15O-OK                     VALUE '0'.                cbankd15
+002800       88  CD15O-NOTFND                 VALUE '1'.                cbankd15
+002900       88  CD15O-ERROR                  VALUE '2'.                cbankd15
+003000     15  CD15O-OPTN-COUNT               PIC 9(1).                 cbankd15
+003100     15  CD15O-OPTN-TABLE.                                        cbankd15
+003200       20  CD15O-OPTN OCCURS 4 TIMES.                             cbankd15
+003300         25  CD15O-OPTN-NO             PIC X(2).                  cbankd15
+003400         25  CD15O-OPTN-TRAN           PIC X(4).                  cbankd15
+003500         25  CD15O-OPTN-PROG           PIC X(8).                  cbankd15
+003600         25  CD15O-OPTN-ACTIVE         PIC X(1).                  cbankd15
+003700         25  CD15O-OPTN-DESC           PIC X(70).                 cbankd15
+003800                                                                  cbankd15
+003900* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd15

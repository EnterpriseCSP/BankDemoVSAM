@@ -0,0 +1,76 @@
+000100***************************************************************** cbankd21
+000200*                                                                 cbankd21
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankd21
+000400*                                                                 cbankd21
+000500***************************************************************** cbankd21
+000600                                                                  cbankd21
+000700***************************************************************** cbankd21
+000800* CBANKD21.CPY                                                  * cbankd21
+000900*---------------------------------------------------------------* cbankd21
+001000* This area is used to pass data between a requesting program   * cbankd21
+001100* and the I/O program (DBANK21P) which maintains the              cbankd21
+001200* beneficiary / next-of-kin file (BNKBENE) - writing a new        cbankd21
+001300* entry, browsing the entries recorded against a customer,        cbankd21
+001400* reading, updating or deleting one entry.                      * cbankd21
+001500***************************************************************** cbankd21
+001600                                                                  cbankd21
+001700 05  CD21-DATA.                                                   cbankd21
+001800 10  CD21I-DATA.                                                  cbankd21
+001900  15  CD21I-REQUEST-CODE         PIC X(1).                        cbankd21
+002000   88  CD21I-WRITE              VALUE '1'.                        cbankd21
+002100   88  CD21I-BROWSE             VALUE '2'.                        cbankd21
+002200   88  CD21I-READ               VALUE '3'.                        cbankd21
+002300   88  CD21I-UPDATE             VALUE '4'.                        cbankd21
+002400   88  CD21I-DELETE             VALUE '5'.                        cbankd21
+002500  15  CD21I-PID                  PIC X(5).                        cbankd21
+002600  15  CD21I-SEQ                  PIC 9(2).                        cbankd21
+002700  15  CD21I-TYPE                 PIC X(1).                        cbankd21
+002800   88  CD21I-BENEFICIARY        VALUE '1'.                        cbankd21
+002900   88  CD21I-NEXT-OF-KIN        VALUE '2'.                        cbankd21
+003000  15  CD21I-STATUS               PIC X(1).                        cbankd21
+003100   88  CD21I-ACTIVE             VALUE 'A'.                        cbankd21
+003200   88  CD21I-INACTIVE           VALUE 'I'.                        cbankd21
+003300  15  CD21I-NAME                 PIC X(30).                       cbankd21
+003400  15  CD21I-RELATIONSHIP         PIC X(15).                       cbankd21
+003500  15  CD21I-ADDR1                PIC X(25).                       cbankd21
+003600  15  CD21I-ADDR2                PIC X(25).                       cbankd21
+003700  15  CD21I-STATE                PIC X(2).                        cbankd21
+003800  15  CD21I-CNTRY                PIC X(6).                        cbankd21
+003900  15  CD21I-PSTCDE               PIC X(6).                        cbankd21
+004000  15  CD21I-TELNO                PIC X(12).                       cbankd21
+004100  15  CD21I-EMAIL                PIC X(30).                       cbankd21
+004200  15  CD21I-PERCENTAGE           PIC 9(3).                        cbankd21
+004300 10  CD21O-DATA.                                                  cbankd21
+004400  15  CD21O-RESP                PIC X(1).                         cbankd21
+004500   88  CD21O-OK                 VALUE '0'.                        cbankd21
+004600   88  CD21O-ERROR              VALUE '2'.                        cbankd21
+004700  15  CD21-DATA-STATUS           PIC X(1).                        cbankd21
+004800   88  CD21-NO-DATA             VALUE '0'.                        cbankd21
+004900   88  CD21-IS-DATA             VALUE '1'.                        cbankd21
+005000   88  CD21-IS-MORE-DATA        VALUE '2'.                        cbankd21
+005100   88  CD21-NO-MORE-DATA        VALUE '3'.                        cbankd21
+005200  15  CD21O-MSG                 PIC X(62).                        cbankd21
+005300  15  CD21O-PID                  PIC X(5).                        cbankd21
+005400  15  CD21O-SEQ                  PIC 9(2).                        cbankd21
+005500  15  CD21O-TYPE                 PIC X(1).                        cbankd21
+005600  15  CD21O-STATUS               PIC X(1).                        cbankd21
+005700  15  CD21O-NAME                 PIC X(30).                       cbankd21
+005800  15  CD21O-RELATIONSHIP         PIC X(15).                       cbankd21
+005900  15  CD21O-ADDR1                PIC X(25).                       cbankd21
+006000  15  CD21O-ADDR2                PIC X(25).                       cbankd21
+006100  15  CD21O-STATE                PIC X(2).                        cbankd21
+006200  15  CD21O-CNTRY                PIC X(6).                        cbankd21
+006300  15  CD21O-PSTCDE               PIC X(6).                        cbankd21
+006400  15  CD21O-TELNO                PIC X(12).                       cbankd21
+006500  15  CD21O-EMAIL                PIC X(30).                       cbankd21
+006600  15  CD21O-PERCENTAGE           PIC 9(3).                        cbankd21
+006700  15  CD21O-ENTRY-TABLE.                                          cbankd21
+006800   20  CD21O-ENTRY OCCURS 8 TIMES.                                cbankd21
+006900    25  CD21O-ENTRY-SEQ        PIC 9(2).                          cbankd21
+007000    25  CD21O-ENTRY-TYPE       PIC X(1).                          cbankd21
+007100    25  CD21O-ENTRY-STATUS     PIC X(1).                          cbankd21
+007200    25  CD21O-ENTRY-NAME       PIC X(30).                         cbankd21
+007300    25  CD21O-ENTRY-RELATIONSHIP PIC X(15).                       cbankd21
+007400    25  CD21O-ENTRY-PERCENTAGE PIC 9(3).                          cbankd21
+007500                                                                  cbankd21
+007600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd21

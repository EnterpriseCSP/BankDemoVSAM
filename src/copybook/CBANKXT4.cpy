@@ -0,0 +1,25 @@
+000100***************************************************************** cbankxt4
+000200*                                                               * cbankxt4
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankxt4
+000400*                                                               * cbankxt4
+000500***************************************************************** cbankxt4
+000600                                                                  cbankxt4
+000700***************************************************************** cbankxt4
+000800* CBANKXT4.CPY                                                  * cbankxt4
+000900*---------------------------------------------------------------* cbankxt4
+001000* This is the record file record layout used to extract a       * cbankxt4
+001100* daily general-ledger journal-entry feed from the bank          * cbankxt4
+001200* transaction file, one line per postable BNKTXN-FILE entry.     * cbankxt4
+001300***************************************************************** cbankxt4
+001400   05  XTACT04-RECORD.                                            cbankxt4
+001500     10  BANKXT04-TIMESTAMP                  PIC X(26).           cbankxt4
+001600     10  BANKXT04-ACCNO                      PIC X(9).            cbankxt4
+001700     10  BANKXT04-PID                        PIC X(5).            cbankxt4
+001800     10  BANKXT04-TYPE                       PIC X(1).            cbankxt4
+001900     10  BANKXT04-SUB-TYPE                   PIC X(1).            cbankxt4
+002000     10  BANKXT04-DEBIT-ACCT                 PIC X(6).            cbankxt4
+002100     10  BANKXT04-CREDIT-ACCT                PIC X(6).            cbankxt4
+002200     10  BANKXT04-AMOUNT                     PIC S9(7)V99 COMP-3. cbankxt4
+002300     10  BANKXT04-DESC                       PIC X(30).           cbankxt4
+002400                                                                  cbankxt4
+002500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankxt4

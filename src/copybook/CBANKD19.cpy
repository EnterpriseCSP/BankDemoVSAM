@@ -0,0 +1,32 @@
+000100***************************************************************** cbankd19
+000200*                                                                 cbankd19
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankd19
+000400*                                                                 cbankd19
+000500***************************************************************** cbankd19
+000600                                                                  cbankd19
+000700***************************************************************** cbankd19
+000800* CBANKD19.CPY                                                  * cbankd19
+000900*---------------------------------------------------------------* cbankd19
+001000* This area is used to pass data between a requesting program   * cbankd19
+001100* and the I/O program (DBANK19P) which writes the ATM cash       cbankd19
+001200* journal (file BNKATMJ) entry for one cash dispense/attempt.   * cbankd19
+001300***************************************************************** cbankd19
+001400                                                                  cbankd19
+001500 05  CD19-DATA.                                                   cbankd19
+001600 10  CD19I-DATA.                                                  cbankd19
+001700  15  CD19I-TERMID                PIC X(4).                      cbankd19
+001800  15  CD19I-TIMESTAMP             PIC X(26).                      cbankd19
+001900  15  CD19I-USERID                PIC X(5).                       cbankd19
+002000  15  CD19I-ACCNO                 PIC X(9).                       cbankd19
+002100  15  CD19I-REQUESTED-AMT         PIC S9(7)V99 COMP-3.            cbankd19
+002200  15  CD19I-DISPENSED-AMT         PIC S9(7)V99 COMP-3.            cbankd19
+002300  15  CD19I-STATUS                PIC X(1).                       cbankd19
+002400   88  CD19I-DISPENSED           VALUE 'D'.                       cbankd19
+002500   88  CD19I-FAILED              VALUE 'F'.                       cbankd19
+002600 10  CD19O-DATA.                                                  cbankd19
+002700  15  CD19O-RESP                  PIC X(1).                       cbankd19
+002800   88  CD19O-OK                   VALUE '0'.                      cbankd19
+002900   88  CD19O-ERROR                VALUE '2'.                      cbankd19
+003000  15  CD19O-MSG                   PIC X(62).                      cbankd19
+003100                                                                  cbankd19
+003200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd19

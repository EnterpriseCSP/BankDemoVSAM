@@ -9,6 +9,7 @@
 000900*---------------------------------------------------------------* cscrnhp2
 001000* Procedure code to populate screen titles                      * cscrnhp2
 001100***************************************************************** cscrnhp2
+001150     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   cscrnhp2
 001200     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         cscrnhp2
 001300     MOVE SCREEN-TITLE1 TO AHEAD1O IN <<SCRN>>.                   cscrnhp2
 001400     MOVE SCREEN-TITLE2 TO AHEAD2O IN <<SCRN>>.                   cscrnhp2

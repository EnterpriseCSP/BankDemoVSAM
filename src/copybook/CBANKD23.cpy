@@ -0,0 +1,53 @@
+000100***************************************************************** cbankd23
+000200*                                                                 cbankd23
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankd23
+000400*                                                                 cbankd23
+000500***************************************************************** cbankd23
+000600                                                                  cbankd23
+000700***************************************************************** cbankd23
+000800* CBANKD23.CPY                                                  * cbankd23
+000900*---------------------------------------------------------------* cbankd23
+001000* This area is used to pass data between a requesting program   * cbankd23
+001100* and the I/O program (DBANK23P) which maintains the data-driven  cbankd23
+001200* state/province/country reference table (file BNKSTPR) - add,  * cbankd23
+001300* change and retire individual entries keyed by state/province  * cbankd23
+001400* code, browse the table a page at a time, and look up a single * cbankd23
+001500* code for validation.                                          * cbankd23
+001600***************************************************************** cbankd23
+001700                                                                  cbankd23
+001800 05  CD23-DATA.                                                   cbankd23
+001900   10  CD23I-DATA.                                                cbankd23
+002000     15  CD23I-REQUEST-CODE         PIC X(1).                     cbankd23
+002100       88  CD23I-BROWSE             VALUE '1'.                    cbankd23
+002200       88  CD23I-READ               VALUE '2'.                    cbankd23
+002300       88  CD23I-WRITE              VALUE '3'.                    cbankd23
+002400       88  CD23I-RETIRE             VALUE '4'.                    cbankd23
+002500     15  CD23I-CODE                 PIC X(2).                     cbankd23
+002600     15  CD23I-SEARCH-CRITERIA      PIC X(5).                     cbankd23
+002700       88  CD23-START-EQUAL         VALUE 'ENTER'.                cbankd23
+002800       88  CD23-START-LOW           VALUE 'PFK07'.                cbankd23
+002900       88  CD23-START-HIGH          VALUE 'PFK08'.                cbankd23
+003000     15  CD23I-START-CODE           PIC X(2).                     cbankd23
+003100     15  CD23I-CNTRY                PIC X(3).                     cbankd23
+003200     15  CD23I-NAME                 PIC X(21).                    cbankd23
+003300   10  CD23O-DATA.                                                cbankd23
+003400     15  CD23O-RESP                PIC X(1).                      cbankd23
+003500       88  CD23O-OK                 VALUE '0'.                    cbankd23
+003600       88  CD23O-NOTFND             VALUE '1'.                    cbankd23
+003700       88  CD23O-ERROR              VALUE '2'.                    cbankd23
+003800     15  CD23-DATA-STATUS           PIC X(1).                     cbankd23
+003900       88  CD23-NO-DATA             VALUE '0'.                    cbankd23
+004000       88  CD23-IS-DATA             VALUE '1'.                    cbankd23
+004100       88  CD23-IS-MORE-DATA        VALUE '2'.                    cbankd23
+004200       88  CD23-NO-MORE-DATA        VALUE '3'.                    cbankd23
+004300     15  CD23O-MSG                  PIC X(40).                    cbankd23
+004400     15  CD23O-CODE                 PIC X(2).                     cbankd23
+004500     15  CD23O-CNTRY                PIC X(3).                     cbankd23
+004600     15  CD23O-NAME                 PIC X(21).                    cbankd23
+004700     15  CD23O-ENTRY-TABLE.                                       cbankd23
+004800       20  CD23O-ENTRY OCCURS 4 TIMES.                            cbankd23
+004900         25  CD23O-ENTRY-CODE     PIC X(2).                       cbankd23
+005000         25  CD23O-ENTRY-CNTRY    PIC X(3).                       cbankd23
+005100         25  CD23O-ENTRY-NAME     PIC X(21).                      cbankd23
+005200                                                                  cbankd23
+005300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd23

@@ -0,0 +1,23 @@
+000100***************************************************************** cexptd01
+000200*                                                               * cexptd01
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.  *    cexptd01
+000400*                                                               * cexptd01
+000500***************************************************************** cexptd01
+000600                                                                  cexptd01
+000700***************************************************************** cexptd01
+000800* CEXPTD01.CPY                                                  * cexptd01
+000900*---------------------------------------------------------------* cexptd01
+001000* This area is used to pass data between a requesting       *     cexptd01
+001100* program and the I/O program (SEXPT01P) which submits a    *     cexptd01
+001200* batch job to extract a customer's transaction history to  *     cexptd01
+001300* a downloadable CSV dataset.                                *    cexptd01
+001400***************************************************************** cexptd01
+001500  05  CEXPTD01-DATA.                                              cexptd01
+001600    10  CEXPTD01I-DATA.                                           cexptd01
+001700      15  CEXPTD01I-CONTACT-ID            PIC X(5).               cexptd01
+001800    10  CEXPTD01O-DATA.                                           cexptd01
+001900      15  CEXPTD01O-CONTACT-ID            PIC X(5).               cexptd01
+002000        88  CEXPTD01O-OK                  VALUES SPACES.          cexptd01
+002100        88  CEXPTD01O-ERROR               VALUES 'ERROR'.         cexptd01
+002200                                                                  cexptd01
+002300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cexptd01

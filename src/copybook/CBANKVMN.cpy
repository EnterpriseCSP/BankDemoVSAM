@@ -0,0 +1,27 @@
+000100******************************************************************cbankvmn
+000200*                                                                 cbankvmn
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankvmn
+000400*                                                                 cbankvmn
+000500******************************************************************cbankvmn
+000600                                                                  cbankvmn
+000700******************************************************************cbankvmn
+000800* CBANKVMN.CPY                                                  * cbankvmn
+000900*---------------------------------------------------------------* cbankvmn
+001000* This is the record layout for the application-selection menu  * cbankvmn
+001100* file, which replaces the compiled COPTIONS table so menu      * cbankvmn
+001200* entries can be turned on/off and added without a recompile.   * cbankvmn
+001300******************************************************************cbankvmn
+001400                                                                  cbankvmn
+001500 05  MNU-RECORD                            PIC X(90).             cbankvmn
+001600 05  FILLER REDEFINES MNU-RECORD.                                 cbankvmn
+001700   10  MNU-KEY.                                                   cbankvmn
+001800     15  MNU-OPTN-NO                      PIC X(2).               cbankvmn
+001900   10  MNU-OPTN-TRAN                    PIC X(4).                 cbankvmn
+002000   10  MNU-OPTN-PROG                    PIC X(8).                 cbankvmn
+002100   10  MNU-OPTN-ACTIVE                  PIC X(1).                 cbankvmn
+002200     88  MNU-OPTN-IS-ACTIVE             VALUE 'Y'.                cbankvmn
+002300     88  MNU-OPTN-IS-INACTIVE           VALUE 'N'.                cbankvmn
+002400   10  MNU-OPTN-DESC                    PIC X(70).                cbankvmn
+002500   10  MNU-REC-FILLER                   PIC X(5).                 cbankvmn
+002600                                                                  cbankvmn
+002700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvmn

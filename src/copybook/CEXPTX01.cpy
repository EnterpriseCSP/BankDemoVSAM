@@ -0,0 +1,22 @@
+000100***************************************************************** cexptx01
+000200*                                                               * cexptx01
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.  *    cexptx01
+000400*                                                               * cexptx01
+000500***************************************************************** cexptx01
+000600                                                                  cexptx01
+000700***************************************************************** cexptx01
+000800* CEXPTX01.CPY (CICS Version)                                  *  cexptx01
+000900*---------------------------------------------------------------* cexptx01
+001000* This copybook is used to provide an common means of       *     cexptx01
+001100* calling data module SEXPT01P so that the module using      *    cexptx01
+001200* this copy book is insensitive to it environment.           *    cexptx01
+001300* There are different versions for CICS, IMS and INET.       *    cexptx01
+001400***************************************************************** cexptx01
+001500* by default use CICS commands to call the module                 cexptx01
+001600    EXEC CICS LINK PROGRAM('SEXPT01P')                            cexptx01
+001700                   COMMAREA(CEXPTD01-DATA)                        cexptx01
+001800                   LENGTH(LENGTH OF CEXPTD01-DATA)                cexptx01
+001900    END-EXEC                                                      cexptx01
+002000*   CALL 'SEXPT01P' USING CEXPTD01-DATA                           cexptx01
+002100                                                                  cexptx01
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cexptx01

@@ -0,0 +1,27 @@
+000100***************************************************************** cbankvbr
+000200*                                                                 cbankvbr
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankvbr
+000400*                                                                 cbankvbr
+000500***************************************************************** cbankvbr
+000600                                                                  cbankvbr
+000700***************************************************************** cbankvbr
+000800* CBANKVBR.CPY                                                  * cbankvbr
+000900*---------------------------------------------------------------* cbankvbr
+001000* This is the record layout for the brand reference file,       * cbankvbr
+001100* BNKBRND.  Holds the screen title, short name and logo-line    * cbankvbr
+001200* text SCUSTOMP used to carry as compiled literals, so a new    * cbankvbr
+001300* brand sharing the same load modules can be added as a data    * cbankvbr
+001400* entry instead of a source change.  Keyed by a 4-character     * cbankvbr
+001500* brand code.                                                   * cbankvbr
+001600***************************************************************** cbankvbr
+001700                                                                  cbankvbr
+001800 05  BRD-RECORD                           PIC X(200).             cbankvbr
+001900 05  FILLER REDEFINES BRD-RECORD.                                 cbankvbr
+002000   10  BRD-REC-CODE                       PIC X(4).               cbankvbr
+002100   10  BRD-REC-TITLE1                     PIC X(50).              cbankvbr
+002200   10  BRD-REC-TITLE2                     PIC X(50).              cbankvbr
+002300   10  BRD-REC-SHORT-NAME                 PIC X(15).              cbankvbr
+002400   10  BRD-REC-LOGO-LINE                  PIC X(50).              cbankvbr
+002500   10  BRD-REC-FILLER                     PIC X(31).              cbankvbr
+002600                                                                  cbankvbr
+002700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvbr

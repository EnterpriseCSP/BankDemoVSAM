@@ -40,8 +40,15 @@
 004000           88  CASH-PIN-STATUS-NO-USER       VALUE '11'.          ccashdat
 004100           88  CASH-PIN-STATUS-INVALID       VALUE '12'.          ccashdat
 004200           88  CASH-PIN-STATUS-NO-PIN        VALUE '13'.          ccashdat
+004250           88  CASH-PIN-STATUS-LOCKED        VALUE '14'.          ccashdat
 004300       15  CASH-ERROR-MSG                    PIC X(75).           ccashdat
 004400       15  CASH-ATM-DATA.                                         ccashdat
+004420         20  CASH-ATM1-SKIP-COUNT          PIC 9(3)               ccashdat
+004440             VALUE ZERO.                                          ccashdat
+004460         20  CASH-ATM1-MORE-FLAG           PIC X(1)               ccashdat
+004470             VALUE 'N'.                                           ccashdat
+004480           88  CASH-ATM1-MORE-ACCOUNTS     VALUE 'Y'.             ccashdat
+004490           88  CASH-ATM1-NO-MORE-ACCTS     VALUE 'N'.             ccashdat
 004500         20  CASH-ATM1-DATA.                                      ccashdat
 004600           25  CASH-ATM1-ACC-DET1.                                ccashdat
 004700             30  CASH-ATM1-ACC1              PIC X(9).            ccashdat

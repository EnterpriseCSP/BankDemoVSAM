@@ -36,6 +36,21 @@
 003600     10  BAC-REC-RP3-PID                     PIC X(5).            cbankvac
 003700     10  BAC-REC-RP3-ACCNO                   PIC X(9).            cbankvac
 003800     10  BAC-REC-RP3-LAST-PAY                PIC X(10).           cbankvac
-003900     10  BAC-REC-FILLER                      PIC X(59).           cbankvac
+003850     10  BAC-REC-JOINT-PID                   PIC X(5).            cbankvac
+003870     10  BAC-REC-OD-LIMIT                    PIC S9(5)V99 COMP-3. cbankvac
+003880     10  BAC-REC-CURR-CODE                   PIC X(3).            cbankvac
+003890     10  BAC-REC-STATUS                      PIC X(1).            cbankvac
+003892       88  BAC-STATUS-OPEN                   VALUE 'O', ' '.      cbankvac
+003894       88  BAC-STATUS-DORMANT                VALUE 'D'.           cbankvac
+003896       88  BAC-STATUS-FROZEN                 VALUE 'F'.           cbankvac
+003898       88  BAC-STATUS-CLOSED                 VALUE 'C'.           cbankvac
+003902     10  BAC-REC-STMT-CYCLE                  PIC X(1).            cbankvac
+003904       88  BAC-STMT-CYCLE-NONE               VALUE 'N', ' '.      cbankvac
+003906       88  BAC-STMT-CYCLE-MONTHLY            VALUE 'M'.           cbankvac
+003908       88  BAC-STMT-CYCLE-QUARTERLY          VALUE 'Q'.           cbankvac
+003910       88  BAC-STMT-CYCLE-ANNUAL             VALUE 'A'.           cbankvac
+003912     10  BAC-REC-STMT-CYCLE-DTE              PIC X(10).           cbankvac
+003914     10  BAC-REC-STATUS-DTE                  PIC X(10).           cbankvac
+003920     10  BAC-REC-FILLER                      PIC X(25).           cbankvac
 004000                                                                  cbankvac
 004100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvac

@@ -0,0 +1,25 @@
+000100***************************************************************** cbankvsp
+000200*                                                                 cbankvsp
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankvsp
+000400*                                                                 cbankvsp
+000500***************************************************************** cbankvsp
+000600                                                                  cbankvsp
+000700***************************************************************** cbankvsp
+000800* CBANKVSP.CPY                                                  * cbankvsp
+000900*---------------------------------------------------------------* cbankvsp
+001000* This is the record layout for the state/province/country      * cbankvsp
+001100* reference file, BNKSTPR.  Replaces the compiled lookup table  * cbankvsp
+001200* that used to live in CSTATESD, so new or changed state and    * cbankvsp
+001300* province codes no longer require a recompile.  Keyed by the   * cbankvsp
+001400* 2-character state/province code, which is unique across both  * cbankvsp
+001500* countries currently carried in the table.                     * cbankvsp
+001600***************************************************************** cbankvsp
+001700                                                                  cbankvsp
+001800 05  STP-RECORD                           PIC X(40).              cbankvsp
+001900 05  FILLER REDEFINES STP-RECORD.                                 cbankvsp
+002000   10  STP-REC-CODE                       PIC X(2).               cbankvsp
+002100   10  STP-REC-CNTRY                      PIC X(3).               cbankvsp
+002200   10  STP-REC-NAME                       PIC X(21).              cbankvsp
+002300   10  STP-REC-FILLER                     PIC X(14).              cbankvsp
+002400                                                                  cbankvsp
+002500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvsp

@@ -0,0 +1,29 @@
+000100******************************************************************cbankvls
+000200*                                                                 cbankvls
+000300* Copyright(C) 2011-2026 Micro Focus. All Rights Reserved.        cbankvls
+000400*                                                                 cbankvls
+000500******************************************************************cbankvls
+000600                                                                  cbankvls
+000700******************************************************************cbankvls
+000800* CBANKVLS.CPY                                                    cbankvls
+000900*-----------------------------------------------------------------cbankvls
+001000* Record layout for file BNKLNSCH.  One row per scheduled         cbankvls
+001100* payment of a loan on BNKLOAN, written in a batch by DBANKLNP    cbankvls
+001200* at origination time so the full amortization schedule can be    cbankvls
+001300* paged through later without recomputing it.  The key is the     cbankvls
+001400* owning loan-id followed by the zero-filled payment number, so   cbankvls
+001500* a browse starting at a loan-id returns its schedule in          cbankvls
+001600* payment order.                                                  cbankvls
+001700******************************************************************cbankvls
+001800  05  LNS-RECORD                           PIC X(60).             cbankvls
+001900  05  FILLER REDEFINES LNS-RECORD.                                cbankvls
+002000    10  LNS-KEY.                                                  cbankvls
+002100      15  LNS-REC-LOAN-ID                PIC X(26).               cbankvls
+002200      15  LNS-REC-PAYMENT-NO             PIC 9(5).                cbankvls
+002300    10  LNS-REC-PRINCIPAL-PORTION       PIC S9(6)V99              cbankvls
+002400                                        COMP-3.                   cbankvls
+002500    10  LNS-REC-INTEREST-PORTION        PIC S9(6)V99              cbankvls
+002600                                        COMP-3.                   cbankvls
+002700    10  LNS-REC-REMAINING-BALANCE       PIC S9(7)V99              cbankvls
+002800                                        COMP-3.                   cbankvls
+002900    10  LNS-REC-FILLER                 PIC X(14).                 cbankvls

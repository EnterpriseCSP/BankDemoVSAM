@@ -0,0 +1,27 @@
+000100***************************************************************** cbankxt3
+000200*                                                               * cbankxt3
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankxt3
+000400*                                                               * cbankxt3
+000500***************************************************************** cbankxt3
+000600                                                                  cbankxt3
+000700***************************************************************** cbankxt3
+000800* CBANKXT3.CPY                                                  * cbankxt3
+000900*---------------------------------------------------------------* cbankxt3
+001000* This is the record file record layout used to extract the     * cbankxt3
+001100* year-end tax reporting data (interest paid and other           * cbankxt3
+001200* reportable amounts, summed per customer) from the bank files.  * cbankxt3
+001300***************************************************************** cbankxt3
+001400   05  XTACT03-RECORD.                                            cbankxt3
+001500     10  BANKXT03-PID                        PIC X(5).            cbankxt3
+001600     10  BANKXT03-SIN                        PIC X(9).            cbankxt3
+001700     10  BANKXT03-NAME                       PIC X(25).           cbankxt3
+001800     10  BANKXT03-ADDR1                      PIC X(25).           cbankxt3
+001900     10  BANKXT03-ADDR2                      PIC X(25).           cbankxt3
+002000     10  BANKXT03-STATE                      PIC X(2).            cbankxt3
+002100     10  BANKXT03-CNTRY                      PIC X(6).            cbankxt3
+002200     10  BANKXT03-POST-CODE                  PIC X(6).            cbankxt3
+002300     10  BANKXT03-TAX-YEAR                   PIC X(4).            cbankxt3
+002400     10  BANKXT03-INTEREST-PAID              PIC S9(7)V99 COMP-3. cbankxt3
+002500     10  BANKXT03-OTHER-REPORTABLE           PIC S9(7)V99 COMP-3. cbankxt3
+002600                                                                  cbankxt3
+002700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankxt3

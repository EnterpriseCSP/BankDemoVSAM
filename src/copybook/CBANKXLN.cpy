@@ -0,0 +1,22 @@
+000100******************************************************************cbankxln
+000200*                                                                 cbankxln
+000300* Copyright(C) 2011-2026 Micro Focus. All Rights Reserved.        cbankxln
+000400*                                                                 cbankxln
+000500******************************************************************cbankxln
+000600                                                                  cbankxln
+000700******************************************************************cbankxln
+000800* CBANKXLN.CPY (CICS Version)                                     cbankxln
+000900*-----------------------------------------------------------------cbankxln
+001000* This copybook is used to provide an common means of calling     cbankxln
+001100* data access module DBANKLNP so that the that module using       cbankxln
+001200* this copy book is insensitive to it environment.                cbankxln
+001300* There are different versions for CICS, IMS and INET.            cbankxln
+001400******************************************************************cbankxln
+001500** by default use CICS commands to call the module                cbankxln
+001600      EXEC CICS LINK PROGRAM('DBANKLNP')                          cbankxln
+001700                 COMMAREA(CDLN-DATA)                              cbankxln
+001800                 LENGTH(LENGTH OF CDLN-DATA)                      cbankxln
+001900      END-EXEC                                                    cbankxln
+002000**    CALL 'DBANKLNP' USING CDLN-DATA                             cbankxln
+002100                                                                  cbankxln
+002200** $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm    cbankxln

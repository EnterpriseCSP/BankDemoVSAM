@@ -0,0 +1,22 @@
+000100***************************************************************** cbankx18
+000200*                                                                 cbankx18
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankx18
+000400*                                                                 cbankx18
+000500***************************************************************** cbankx18
+000600                                                                  cbankx18
+000700***************************************************************** cbankx18
+000800* CBANKX18.CPY (CICS Version)                                   * cbankx18
+000900*---------------------------------------------------------------* cbankx18
+001000* This copybook is used to provide an common means of calling   * cbankx18
+001100* data access module DBANK18P so that the that module using     * cbankx18
+001200* this copy book is insensitive to it environment.              * cbankx18
+001300* There are different versions for CICS, IMS and INET.          * cbankx18
+001400***************************************************************** cbankx18
+001500* by default use CICS commands to call the module                 cbankx18
+001600     EXEC CICS LINK PROGRAM('DBANK18P')                           cbankx18
+001700                COMMAREA(CD18-DATA)                               cbankx18
+001800                LENGTH(LENGTH OF CD18-DATA)                       cbankx18
+001900     END-EXEC                                                     cbankx18
+002000*    CALL 'DBANK18P' USING CD18-DATA                              cbankx18
+002100                                                                  cbankx18
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx18

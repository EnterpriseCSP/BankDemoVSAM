@@ -82,6 +82,7 @@
 008200         20  DDO-TYPE                        PIC X(1).            cdated
 008300           88  DDO-DD-MMM-YY                 VALUE '1'.           cdated
 008400           88  DDO-DD-MMM-YYYY               VALUE '2'.           cdated
+008450           88  DDO-ISO                       VALUE '3'.           cdated
 008500         20  DDO-DATA                        PIC X(20).           cdated
 008600         20  DDO-DATA-DD-MMM-YY REDEFINES DDO-DATA.               cdated
 008700           25  DDO-DATA-DD-MMM-YY-DD         PIC X(2).            cdated
@@ -95,5 +96,11 @@
 009500           25  DDO-DATA-DD-MMM-YYYY-MMM      PIC X(3).            cdated
 009600           25  DDO-DATA-DD-MMM-YYYY-DOT2     PIC X(1).            cdated
 009700           25  DDO-DATA-DD-MMM-YYYY-YYYY     PIC X(4).            cdated
+009750         20  DDO-DATA-ISO REDEFINES DDO-DATA.                     cdated
+009760           25  DDO-DATA-ISO-YYYY             PIC X(4).            cdated
+009770           25  DDO-DATA-ISO-DASH1            PIC X(1).            cdated
+009780           25  DDO-DATA-ISO-MM               PIC X(2).            cdated
+009790           25  DDO-DATA-ISO-DASH2            PIC X(1).            cdated
+009795           25  DDO-DATA-ISO-DD               PIC X(2).            cdated
 009800                                                                  cdated
 009900* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cdated

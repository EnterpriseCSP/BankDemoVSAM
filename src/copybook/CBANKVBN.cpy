@@ -0,0 +1,40 @@
+000100***************************************************************** cbankvbn
+000200*                                                                 cbankvbn
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankvbn
+000400*                                                                 cbankvbn
+000500***************************************************************** cbankvbn
+000600                                                                  cbankvbn
+000700***************************************************************** cbankvbn
+000800* CBANKVBN.CPY                                                  * cbankvbn
+000900*---------------------------------------------------------------* cbankvbn
+001000* This is the record layout for the beneficiary / next-of-kin   * cbankvbn
+001100* file, BNKBENE.  Each row is one beneficiary or next-of-kin      cbankvbn
+001200* entry recorded against a customer, keyed by the customer's      cbankvbn
+001300* PID plus a two digit sequence number so that a customer may     cbankvbn
+001400* have more than one entry.  Maintained by DBANK21P.             *cbankvbn
+001500***************************************************************** cbankvbn
+001600                                                                  cbankvbn
+001700 05  BEN-RECORD                           PIC X(400).             cbankvbn
+001800 05  FILLER REDEFINES BEN-RECORD.                                 cbankvbn
+001900 10  BEN-KEY.                                                     cbankvbn
+002000  15  BEN-REC-PID                     PIC X(5).                   cbankvbn
+002100  15  BEN-REC-SEQ                     PIC 9(2).                   cbankvbn
+002200 10  BEN-REC-TYPE                     PIC X(1).                   cbankvbn
+002300  88  BEN-TYPE-BENEFICIARY           VALUE '1'.                   cbankvbn
+002400  88  BEN-TYPE-NEXT-OF-KIN           VALUE '2'.                   cbankvbn
+002500 10  BEN-REC-STATUS                   PIC X(1).                   cbankvbn
+002600  88  BEN-STATUS-ACTIVE              VALUE 'A'.                   cbankvbn
+002700  88  BEN-STATUS-INACTIVE            VALUE 'I'.                   cbankvbn
+002800 10  BEN-REC-NAME                     PIC X(30).                  cbankvbn
+002900 10  BEN-REC-RELATIONSHIP             PIC X(15).                  cbankvbn
+003000 10  BEN-REC-ADDR1                    PIC X(25).                  cbankvbn
+003100 10  BEN-REC-ADDR2                    PIC X(25).                  cbankvbn
+003200 10  BEN-REC-STATE                    PIC X(2).                   cbankvbn
+003300 10  BEN-REC-CNTRY                    PIC X(6).                   cbankvbn
+003400 10  BEN-REC-PSTCDE                   PIC X(6).                   cbankvbn
+003500 10  BEN-REC-TELNO                    PIC X(12).                  cbankvbn
+003600 10  BEN-REC-EMAIL                    PIC X(30).                  cbankvbn
+003700 10  BEN-REC-PERCENTAGE               PIC 9(3).                   cbankvbn
+003800 10  BEN-REC-FILLER                   PIC X(237).                 cbankvbn
+003900                                                                  cbankvbn
+004000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvbn

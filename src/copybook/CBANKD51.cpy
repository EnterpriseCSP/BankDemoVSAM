@@ -29,5 +29,10 @@
 002900       15  CD51O-ACC-CURR-BAL                PIC S9(7)V99 COMP-3. cbankd51
 003000       15  CD51O-ACC-LAST-STMT-DTE           PIC X(10).           cbankd51
 003100       15  CD51O-ACC-LAST-STMT-BAL           PIC S9(7)V99 COMP-3. cbankd51
+003110       15  CD51O-STMT-CYCLE                  PIC X(1).            cbankd51
+003120         88  CD51-STMT-CYCLE-NONE            VALUE 'N', ' '.      cbankd51
+003130         88  CD51-STMT-CYCLE-MONTHLY         VALUE 'M'.           cbankd51
+003140         88  CD51-STMT-CYCLE-QUARTERLY       VALUE 'Q'.           cbankd51
+003150         88  CD51-STMT-CYCLE-ANNUAL          VALUE 'A'.           cbankd51
 003200                                                                  cbankd51
 003300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd51

@@ -0,0 +1,25 @@
+000100******************************************************************cbankvtc
+000200                                                                  cbankvtc
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankvtc
+000400                                                                  cbankvtc
+000500******************************************************************cbankvtc
+000600                                                                  cbankvtc
+000700******************************************************************cbankvtc
+000800* CBANKVTC.CPY                                                  * cbankvtc
+000900*---------------------------------------------------------------* cbankvtc
+001000* This is the record layout for the trace control file, a      *  cbankvtc
+001100* single-row switch CTRACE checks at transaction-start so       * cbankvtc
+001200* activity tracing can be turned on/off for load testing        * cbankvtc
+001300* without recompiling every program that COPYs CTRACE.          * cbankvtc
+001400******************************************************************cbankvtc
+001500                                                                  cbankvtc
+001600     05  TRC-RECORD                            PIC X(20).         cbankvtc
+001700     05  FILLER REDEFINES TRC-RECORD.                             cbankvtc
+001800       10  TRC-KEY.                                               cbankvtc
+001900         15  TRC-REC-ID                        PIC X(8).          cbankvtc
+002000       10  TRC-REC-ENABLED                   PIC X(1).            cbankvtc
+002100         88  TRC-REC-ENABLED-Y              VALUE 'Y'.            cbankvtc
+002200         88  TRC-REC-ENABLED-N              VALUE 'N'.            cbankvtc
+002300       10  TRC-REC-FILLER                    PIC X(11).           cbankvtc
+002400                                                                  cbankvtc
+002500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvtc

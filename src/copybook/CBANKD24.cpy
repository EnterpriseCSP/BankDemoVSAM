@@ -0,0 +1,27 @@
+000100***************************************************************** cbankd24
+000200*                                                               * cbankd24
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankd24
+000400*                                                               * cbankd24
+000500***************************************************************** cbankd24
+000600                                                                  cbankd24
+000700***************************************************************** cbankd24
+000800* CBANKD24.CPY                                                  * cbankd24
+000900*---------------------------------------------------------------* cbankd24
+001000* This area is used to pass data between a requesting program   * cbankd24
+001100* and the I/O program (DBANK24P) which looks up the screen      * cbankd24
+001200* title, short name and logo-line text for a brand code from    * cbankd24
+001300* the brand reference file, BNKBRND.                            * cbankd24
+001400***************************************************************** cbankd24
+001500   05  CD24-DATA.                                                 cbankd24
+001600     10  CD24I-DATA.                                              cbankd24
+001700       15  CD24I-BRAND-CODE                 PIC X(4).             cbankd24
+001800     10  CD24O-DATA.                                              cbankd24
+001900       15  CD24O-FOUND                      PIC X(1).             cbankd24
+002000         88  CD24O-BRAND-FOUND              VALUE 'Y'.            cbankd24
+002100         88  CD24O-BRAND-NOTFND             VALUE 'N'.            cbankd24
+002200       15  CD24O-TITLE1                     PIC X(50).            cbankd24
+002300       15  CD24O-TITLE2                     PIC X(50).            cbankd24
+002400       15  CD24O-SHORT-NAME                 PIC X(15).            cbankd24
+002500       15  CD24O-LOGO-LINE                  PIC X(50).            cbankd24
+002600                                                                  cbankd24
+002700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd24

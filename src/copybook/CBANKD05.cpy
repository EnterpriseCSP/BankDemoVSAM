@@ -26,6 +26,12 @@
 002600         88  CD05-START-EQUAL                VALUE 'ENTER'.       cbankd05
 002700         88  CD05-START-LOW                  VALUE 'PFK07'.       cbankd05
 002800         88  CD05-START-HIGH                 VALUE 'PFK08'.       cbankd05
+002810       15  CD05I-FILTER-DATE-FROM            PIC X(10).           cbankd05
+002820       15  CD05I-FILTER-DATE-TO              PIC X(10).           cbankd05
+002830       15  CD05I-FILTER-AMT-MIN              PIC S9(7)V99         cbankd05
+002840                                             COMP-3.              cbankd05
+002850       15  CD05I-FILTER-AMT-MAX              PIC S9(7)V99         cbankd05
+002860                                             COMP-3.              cbankd05
 002900     10  CD05O-DATA.                                              cbankd05
 003000       15  CD05-DATA-STATUS                  PIC X(1).            cbankd05
 003100         88  CD05-NO-DATA                    VALUE '0'.           cbankd05

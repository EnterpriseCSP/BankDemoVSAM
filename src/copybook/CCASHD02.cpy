@@ -14,6 +14,11 @@
 001400   05  CD02-DATA.                                                 ccashd02
 001500     10  CD02I-DATA.                                              ccashd02
 001600       15  CD02I-CONTACT-ID                  PIC X(5).            ccashd02
+001650       15  CD02I-SKIP-COUNT                  PIC 9(3)             ccashd02
+001660           VALUE ZERO.                                            ccashd02
+001670     10  CD02O-MORE-ACCOUNTS                 PIC X(1).            ccashd02
+001680       88  CD02-MORE-ACCOUNTS                VALUE 'Y'.           ccashd02
+001690       88  CD02-NO-MORE-ACCOUNTS             VALUE 'N'.           ccashd02
 001700     10  CD02O-DATA.                                              ccashd02
 001800       15  CD02O-DET1.                                            ccashd02
 001900         20  CD02O-ACC1                      PIC X(9).            ccashd02

@@ -0,0 +1,27 @@
+000100******************************************************************cbankd16
+000200                                                                  cbankd16
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankd16
+000400                                                                  cbankd16
+000500******************************************************************cbankd16
+000600                                                                  cbankd16
+000700******************************************************************cbankd16
+000800* CBANKD16.CPY                                                  * cbankd16
+000900*---------------------------------------------------------------* cbankd16
+001000* This area is used to pass data between a requesting program   * cbankd16
+001100* and the I/O program (DBANK16P) which maintains the trace       *cbankd16
+001200* on/off control switch (file BNKTRCF).                         * cbankd16
+001300******************************************************************cbankd16
+001400     05  CD16-DATA.                                               cbankd16
+001500       10  CD16I-DATA.                                            cbankd16
+001600         15  CD16I-REQUEST-CODE         PIC X(1).                 cbankd16
+001700           88  CD16I-READ              VALUE '1'.                 cbankd16
+001800           88  CD16I-WRITE             VALUE '2'.                 cbankd16
+001900         15  CD16I-ENABLED              PIC X(1).                 cbankd16
+002000       10  CD16O-DATA.                                            cbankd16
+002100         15  CD16O-RESP                 PIC X(1).                 cbankd16
+002200           88  CD16O-OK                VALUE '0'.                 cbankd16
+002300           88  CD16O-ERROR             VALUE '2'.                 cbankd16
+002400         15  CD16O-ENABLED              PIC X(1).                 cbankd16
+002500           88  CD16O-TRACE-ENABLED     VALUE 'Y'.                 cbankd16
+002600                                                                  cbankd16
+002700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd16

@@ -0,0 +1,18 @@
+000100***************************************************************** cbankckp
+000200*                                                               * cbankckp
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankckp
+000400*                                                               * cbankckp
+000500***************************************************************** cbankckp
+000600                                                                  cbankckp
+000700***************************************************************** cbankckp
+000800* CBANKCKP.CPY                                                  * cbankckp
+000900*---------------------------------------------------------------* cbankckp
+001000* This is the record layout for the restart checkpoint file     * cbankckp
+001100* written by the statement/extract print programs so a rerun    * cbankckp
+001200* can resume partway through EXTRACT-FILE instead of starting   * cbankckp
+001300* from the first record.                                       * cbankckp
+001400***************************************************************** cbankckp
+001500 01  CKP-RECORD.                                                  cbankckp
+001600   05  CKP-REC-COUNT                         PIC 9(5).            cbankckp
+001700                                                                  cbankckp
+001800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankckp

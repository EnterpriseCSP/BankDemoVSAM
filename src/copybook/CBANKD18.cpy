@@ -0,0 +1,104 @@
+000100***************************************************************** cbankd18
+000200*                                                                 cbankd18
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankd18
+000400*                                                                 cbankd18
+000500***************************************************************** cbankd18
+000600                                                                  cbankd18
+000700***************************************************************** cbankd18
+000800* CBANKD18.CPY                                                  * cbankd18
+000900*---------------------------------------------------------------* cbankd18
+001000* This area is used to pass data between a requesting program   * cbankd18
+001100* and the I/O program (DBANK18P) which maintains the hold queue   cbankd18
+001200* (file BNKHOLD) - submitting a pending entry, browsing the       cbankd18
+001300* entries still pending, reading one entry in full, and           cbankd18
+001400* approving or rejecting it.  The old/new data blocks are laid    cbankd18
+001500* out the same way as CBANKD07's - addr1/addr2/state/cntry/       cbankd18
+001600* pstcde/telno/email/send-mail/send-email - so the same fields    cbankd18
+001700* can be carried from BBANK60P through the hold queue and         cbankd18
+001800* replayed into CBANKX02/CBANKX07 on approval.                    cbankd18
+001900***************************************************************** cbankd18
+002000                                                                  cbankd18
+002100 05  CD18-DATA.                                                   cbankd18
+002200 10  CD18I-DATA.                                                  cbankd18
+002300  15  CD18I-REQUEST-CODE         PIC X(1).                        cbankd18
+002400   88  CD18I-WRITE              VALUE '1'.                        cbankd18
+002500   88  CD18I-BROWSE-PENDING      VALUE '2'.                       cbankd18
+002600   88  CD18I-READ               VALUE '3'.                        cbankd18
+002700   88  CD18I-APPROVE            VALUE '4'.                        cbankd18
+002800   88  CD18I-REJECT             VALUE '5'.                        cbankd18
+002900  15  CD18I-TIMESTAMP            PIC X(26).                       cbankd18
+003000  15  CD18I-SEARCH-CRITERIA      PIC X(5).                        cbankd18
+003100   88  CD18-START-EQUAL         VALUE 'ENTER'.                    cbankd18
+003200   88  CD18-START-LOW           VALUE 'PFK07'.                    cbankd18
+003300   88  CD18-START-HIGH          VALUE 'PFK08'.                    cbankd18
+003400  15  CD18I-PID                  PIC X(5).                        cbankd18
+003500  15  CD18I-SUBMIT-USERID         PIC X(8).                       cbankd18
+003600  15  CD18I-REVIEW-USERID         PIC X(8).                       cbankd18
+003700  15  CD18I-REASON               PIC X(40).                       cbankd18
+003800  15  CD18I-OLD-DATA             PIC X(150).                      cbankd18
+003900  15  FILLER REDEFINES CD18I-OLD-DATA.                            cbankd18
+004000   20  CD18I-OLD-ADDR1          PIC X(25).                        cbankd18
+004100   20  CD18I-OLD-ADDR2          PIC X(25).                        cbankd18
+004200   20  CD18I-OLD-STATE          PIC X(2).                         cbankd18
+004300   20  CD18I-OLD-CNTRY          PIC X(6).                         cbankd18
+004400   20  CD18I-OLD-PSTCDE         PIC X(6).                         cbankd18
+004500   20  CD18I-OLD-TELNO          PIC X(12).                        cbankd18
+004600   20  CD18I-OLD-EMAIL          PIC X(30).                        cbankd18
+004700   20  CD18I-OLD-SEND-MAIL      PIC X(1).                         cbankd18
+004800   20  CD18I-OLD-SEND-EMAIL     PIC X(1).                         cbankd18
+004900  15  CD18I-NEW-DATA             PIC X(150).                      cbankd18
+005000  15  FILLER REDEFINES CD18I-NEW-DATA.                            cbankd18
+005100   20  CD18I-NEW-ADDR1          PIC X(25).                        cbankd18
+005200   20  CD18I-NEW-ADDR2          PIC X(25).                        cbankd18
+005300   20  CD18I-NEW-STATE          PIC X(2).                         cbankd18
+005400   20  CD18I-NEW-CNTRY          PIC X(6).                         cbankd18
+005500   20  CD18I-NEW-PSTCDE         PIC X(6).                         cbankd18
+005600   20  CD18I-NEW-TELNO          PIC X(12).                        cbankd18
+005700   20  CD18I-NEW-EMAIL          PIC X(30).                        cbankd18
+005800   20  CD18I-NEW-SEND-MAIL      PIC X(1).                         cbankd18
+005900   20  CD18I-NEW-SEND-EMAIL     PIC X(1).                         cbankd18
+006000 10  CD18O-DATA.                                                  cbankd18
+006100  15  CD18O-RESP                PIC X(1).                         cbankd18
+006200   88  CD18O-OK                 VALUE '0'.                        cbankd18
+006300   88  CD18O-ERROR              VALUE '2'.                        cbankd18
+006400  15  CD18-DATA-STATUS           PIC X(1).                        cbankd18
+006500   88  CD18-NO-DATA             VALUE '0'.                        cbankd18
+006600   88  CD18-IS-DATA             VALUE '1'.                        cbankd18
+006700   88  CD18-IS-MORE-DATA        VALUE '2'.                        cbankd18
+006800   88  CD18-NO-MORE-DATA        VALUE '3'.                        cbankd18
+006900  15  CD18O-MSG                 PIC X(62).                        cbankd18
+007000  15  CD18O-TIMESTAMP            PIC X(26).                       cbankd18
+007100  15  CD18O-STATUS               PIC X(1).                        cbankd18
+007200  15  CD18O-PID                  PIC X(5).                        cbankd18
+007300  15  CD18O-SUBMIT-USERID         PIC X(8).                       cbankd18
+007400  15  CD18O-REVIEW-USERID         PIC X(8).                       cbankd18
+007500  15  CD18O-REASON               PIC X(40).                       cbankd18
+007600  15  CD18O-OLD-DATA             PIC X(150).                      cbankd18
+007700  15  FILLER REDEFINES CD18O-OLD-DATA.                            cbankd18
+007800   20  CD18O-OLD-ADDR1          PIC X(25).                        cbankd18
+007900   20  CD18O-OLD-ADDR2          PIC X(25).                        cbankd18
+008000   20  CD18O-OLD-STATE          PIC X(2).                         cbankd18
+008100   20  CD18O-OLD-CNTRY          PIC X(6).                         cbankd18
+008200   20  CD18O-OLD-PSTCDE         PIC X(6).                         cbankd18
+008300   20  CD18O-OLD-TELNO          PIC X(12).                        cbankd18
+008400   20  CD18O-OLD-EMAIL          PIC X(30).                        cbankd18
+008500   20  CD18O-OLD-SEND-MAIL      PIC X(1).                         cbankd18
+008600   20  CD18O-OLD-SEND-EMAIL     PIC X(1).                         cbankd18
+008700  15  CD18O-NEW-DATA             PIC X(150).                      cbankd18
+008800  15  FILLER REDEFINES CD18O-NEW-DATA.                            cbankd18
+008900   20  CD18O-NEW-ADDR1          PIC X(25).                        cbankd18
+009000   20  CD18O-NEW-ADDR2          PIC X(25).                        cbankd18
+009100   20  CD18O-NEW-STATE          PIC X(2).                         cbankd18
+009200   20  CD18O-NEW-CNTRY          PIC X(6).                         cbankd18
+009300   20  CD18O-NEW-PSTCDE         PIC X(6).                         cbankd18
+009400   20  CD18O-NEW-TELNO          PIC X(12).                        cbankd18
+009500   20  CD18O-NEW-EMAIL          PIC X(30).                        cbankd18
+009600   20  CD18O-NEW-SEND-MAIL      PIC X(1).                         cbankd18
+009700   20  CD18O-NEW-SEND-EMAIL     PIC X(1).                         cbankd18
+009800  15  CD18O-ENTRY-TABLE.                                          cbankd18
+009900   20  CD18O-ENTRY OCCURS 4 TIMES.                                cbankd18
+010000    25  CD18O-ENTRY-TIMESTAMP  PIC X(26).                         cbankd18
+010100    25  CD18O-ENTRY-PID        PIC X(5).                          cbankd18
+010200    25  CD18O-ENTRY-REASON     PIC X(40).                         cbankd18
+010300                                                                  cbankd18
+010400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd18

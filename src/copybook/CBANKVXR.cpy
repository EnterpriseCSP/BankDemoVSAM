@@ -0,0 +1,23 @@
+000100***************************************************************** cbankvxr
+000200*                                                               * cbankvxr
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvxr
+000400*                                                               * cbankvxr
+000500***************************************************************** cbankvxr
+000600                                                                  cbankvxr
+000700***************************************************************** cbankvxr
+000800* CBANKVXR.CPY                                                  * cbankvxr
+000900*---------------------------------------------------------------* cbankvxr
+001000* This is the record file record layout for the currency        * cbankvxr
+001100* exchange rate file. Each record holds the rate needed to      * cbankvxr
+001200* convert one unit of BAC-REC-CURR-CODE into the common base    * cbankvxr
+001300* currency (USD) that BBANK50P converts transfers through.      * cbankvxr
+001400***************************************************************** cbankvxr
+001500   05  XRT-RECORD                            PIC X(60).           cbankvxr
+001600   05  FILLER REDEFINES XRT-RECORD.                               cbankvxr
+001700     10  XRT-REC-CURR-CODE                   PIC X(3).            cbankvxr
+001800     10  XRT-REC-DESC                        PIC X(15).           cbankvxr
+001900     10  XRT-REC-RATE-TO-BASE                PIC S9(3)V9(6)       cbankvxr
+002000                                             COMP-3.              cbankvxr
+002100     10  XRT-REC-FILLER                      PIC X(37).           cbankvxr
+002200                                                                  cbankvxr
+002300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvxr

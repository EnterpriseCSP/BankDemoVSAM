@@ -18,5 +18,13 @@
 001800                    LENGTH(LENGTH OF CD06-DATA)                   cbankx06
 001900     END-EXEC                                                     cbankx06
 002000*    CALL 'DBANK06P' USING CD06-DATA                              cbankx06
+002001*    IMS variant - ISRT the transaction segment for the           cbankx06
+002002*    audit trail                                                  cbankx06
+002003*    COPY CSETUIB.                                                cbankx06
+002004*    MOVE 'DBANK06P' TO AIBRSNM1                                  cbankx06
+002005*    MOVE 'ISRT    ' TO AIBSFUNC                                  cbankx06
+002006*    CALL 'CBLTDLI' USING AIBSFUNC                                cbankx06
+002007*                          DFSAIB                                 cbankx06
+002008*                          CD06-DATA                              cbankx06
 002100                                                                  cbankx06
 002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx06

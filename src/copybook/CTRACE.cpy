@@ -1,21 +1,32 @@
-000100***************************************************************** ctrace
-000200*                                                               * ctrace
+000100******************************************************************ctrace
+000200*                                                                *ctrace
 000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * ctrace
-000400*                                                               * ctrace
-000500***************************************************************** ctrace
+000400*                                                                *ctrace
+000500******************************************************************ctrace
 000600                                                                  ctrace
-000700***************************************************************** ctrace
+000700******************************************************************ctrace
 000800* CTRACE.CPY                                                    * ctrace
 000900*---------------------------------------------------------------* ctrace
 001000* This copybook is used to provide an a trace of what           * ctrace
 001100* transactions have been run so we get an idea of activity      * ctrace
 001200* There are different versions for CICS and IMS.                * ctrace
-001300***************************************************************** ctrace
+001300******************************************************************ctrace
 001400*                                                                 ctrace
-001500* Comment out the instructions and recompile to not use the trace ctrace
-001600     EXEC CICS LINK PROGRAM('STRAC00P')                           ctrace
-001700                    COMMAREA(WS-PROGRAM-ID)                       ctrace
-001800                    LENGTH(LENGTH OF WS-PROGRAM-ID)               ctrace
-001900    END-EXEC.                                                     ctrace
-002000                                                                  ctrace
-002100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ctrace
+001500* Activity tracing is switched on/off via the BNKTRCF control     ctrace
+001600* file (see CBANKX16/DBANK16P) so it can be toggled for load      ctrace
+001700* testing without recompiling every program that copies this      ctrace
+001800* copybook.  The trace itself is logged asynchronously via an     ctrace
+001900* EXEC CICS START so the caller is not held up waiting on it.     ctrace
+002000******************************************************************ctrace
+002100                                                                  ctrace
+002200     SET CD16I-READ TO TRUE.                                      ctrace
+002300     COPY CBANKX16.                                               ctrace
+002400                                                                  ctrace
+002500     IF CD16O-TRACE-ENABLED                                       ctrace
+002600        EXEC CICS START TRANSID('TRAC')                           ctrace
+002700                  FROM(WS-PROGRAM-ID)                             ctrace
+002800                  LENGTH(LENGTH OF WS-PROGRAM-ID)                 ctrace
+002900        END-EXEC                                                  ctrace
+003000     END-IF.                                                      ctrace
+003100                                                                  ctrace
+003200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ctrace

@@ -18,6 +18,9 @@
 001800       15  ECI-ERR-ABEND-CODE                PIC X(4).            cweberrs
 001900       15  ECI-ERR-SYSTEM                    PIC X(8).            cweberrs
 002000     10  MQ-ERROR-DATA REDEFINES WEB-ERROR-DATA.                  cweberrs
-002100       15  MQ-ERR-FILLER                     PIC X(1).            cweberrs
+002100       15  MQ-ERR-COMP-CODE                 PIC S9(9) COMP.       cweberrs
+002110       15  MQ-ERR-REASON-CODE               PIC S9(9) COMP.       cweberrs
+002120       15  MQ-ERR-QUEUE-NAME                PIC X(48).            cweberrs
+002130       15  MQ-ERR-TEXT                      PIC X(80).            cweberrs
 002200                                                                  cweberrs
 002300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cweberrs

@@ -0,0 +1,22 @@
+000100***************************************************************** cbankx24
+000200*                                                                 cbankx24
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankx24
+000400*                                                                 cbankx24
+000500***************************************************************** cbankx24
+000600                                                                  cbankx24
+000700***************************************************************** cbankx24
+000800* CBANKX24.CPY (CICS Version)                                   * cbankx24
+000900*---------------------------------------------------------------* cbankx24
+001000* This copybook is used to provide an common means of calling   * cbankx24
+001100* data access module DBANK24P so that the that module using     * cbankx24
+001200* this copy book is insensitive to it environment.              * cbankx24
+001300* There are different versions for CICS, IMS and INET.          * cbankx24
+001400***************************************************************** cbankx24
+001500* by default use CICS commands to call the module                 cbankx24
+001600     EXEC CICS LINK PROGRAM('DBANK24P')                           cbankx24
+001700                COMMAREA(CD24-DATA)                               cbankx24
+001800                LENGTH(LENGTH OF CD24-DATA)                       cbankx24
+001900     END-EXEC                                                     cbankx24
+002000*    CALL 'DBANK24P' USING CD24-DATA                              cbankx24
+002100                                                                  cbankx24
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx24

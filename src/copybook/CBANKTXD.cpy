@@ -15,6 +15,11 @@
 001500   05  TXN-TYPE                              PIC X(1).            cbanktxd
 001600     88  TXN-TRANSFER-MONEY                  VALUE '1'.           cbanktxd
 001700     88  TXN-CHANGE-CONTACT-INFO             VALUE '2'.           cbanktxd
+001750     88  TXN-INTEREST-ACCRUAL                VALUE '3'.           cbanktxd
+001760     88  TXN-OVERDRAFT-FEE                    VALUE '4'.          cbanktxd
+001770     88  TXN-DORMANCY-MARKED                  VALUE '5'.          cbanktxd
+001780     88  TXN-DORMANT-FEE                      VALUE '6'.          cbanktxd
+001790     88  TXN-DORMANT-CLOSURE                  VALUE '7'.          cbanktxd
 001800   05  TXN-SUB-TYPE                          PIC X(1).            cbanktxd
 001900     88  TXN-TRANSFER-MONEY-FROM             VALUE '1'.           cbanktxd
 002000     88  TXN-TRANSFER-MONEY-TO               VALUE '2'.           cbanktxd

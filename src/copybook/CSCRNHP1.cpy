@@ -9,6 +9,7 @@
 000900*---------------------------------------------------------------* cscrnhp1
 001000* Procedure code to populate screen titles                      * cscrnhp1
 001100***************************************************************** cscrnhp1
+001150     MOVE BANK-BRAND-CODE TO SCREEN-BRAND-CODE.                   cscrnhp1
 001200     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         cscrnhp1
 001300     MOVE SCREEN-TITLE1 TO HEAD1O IN <<SCRN>>.                    cscrnhp1
 001400     MOVE SCREEN-TITLE2 TO HEAD2O IN <<SCRN>>.                    cscrnhp1

@@ -16,5 +16,8 @@
 001600       15  CD08I-CONTACT-ID                  PIC X(5).            cbankd08
 001700     10  CD08O-DATA.                                              cbankd08
 001800       15  CD08O-COUNT                       PIC 9(3).            cbankd08
+001820       15  CD08O-TOTAL-BAL                   PIC S9(7)V99         cbankd08
+001840                                            COMP-3.               cbankd08
+001860       15  CD08O-OD-COUNT                    PIC 9(3).            cbankd08
 001900                                                                  cbankd08
 002000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd08

@@ -22,6 +22,10 @@
 002200       15  CD06I-TO-ACC                      PIC X(9).            cbankd06
 002300       15  CD06I-TO-AMOUNT                   PIC S9(7)V99 COMP-3. cbankd06
 002400       15  CD06I-TO-DESC                     PIC X(30).           cbankd06
+002420       15  CD06I-OD-FEE-FLAG                 PIC X(1).            cbankd06
+002440         88  CD06I-OD-FEE-YES                VALUE 'Y'.           cbankd06
+002460         88  CD06I-OD-FEE-NO                 VALUE 'N'.           cbankd06
+002480       15  CD06I-OD-FEE-AMOUNT               PIC S9(7)V99 COMP-3. cbankd06
 002500     10  CD06O-DATA.                                              cbankd06
 002600       15  CD06O-RESULT                      PIC X(1).            cbankd06
 002700         88  CD06O-UPDATE-OK                 VALUE '0'.           cbankd06

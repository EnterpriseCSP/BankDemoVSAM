@@ -0,0 +1,22 @@
+000100***************************************************************** chelpx02
+000200*                                                                 chelpx02
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * chelpx02
+000400*                                                                 chelpx02
+000500***************************************************************** chelpx02
+000600                                                                  chelpx02
+000700***************************************************************** chelpx02
+000800* CHELPX02.CPY (CICS Version)                                   * chelpx02
+000900*---------------------------------------------------------------* chelpx02
+001000* This copybook is used to provide an common means of calling   * chelpx02
+001100* data access module DHELP02P so that the that module using     * chelpx02
+001200* this copy book is insensitive to it environment.              * chelpx02
+001300* There are different versions for CICS, IMS and INET.          * chelpx02
+001400***************************************************************** chelpx02
+001500* by default use CICS commands to call the module                 chelpx02
+001600     EXEC CICS LINK PROGRAM('DHELP02P')                           chelpx02
+001700                   COMMAREA(HELP02-DATA)                          chelpx02
+001800                   LENGTH(LENGTH OF HELP02-DATA)                  chelpx02
+001900     END-EXEC                                                     chelpx02
+002000*    CALL 'DHELP02P' USING HELP02-DATA                            chelpx02
+002100                                                                  chelpx02
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     chelpx02

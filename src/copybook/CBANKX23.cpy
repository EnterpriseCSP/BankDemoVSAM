@@ -0,0 +1,22 @@
+000100***************************************************************** cbankx23
+000200*                                                                 cbankx23
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankx23
+000400*                                                                 cbankx23
+000500***************************************************************** cbankx23
+000600                                                                  cbankx23
+000700***************************************************************** cbankx23
+000800* CBANKX23.CPY (CICS Version)                                   * cbankx23
+000900*---------------------------------------------------------------* cbankx23
+001000* This copybook is used to provide an common means of calling   * cbankx23
+001100* data access module DBANK23P so that the that module using     * cbankx23
+001200* this copy book is insensitive to it environment.              * cbankx23
+001300* There are different versions for CICS, IMS and INET.          * cbankx23
+001400***************************************************************** cbankx23
+001500* by default use CICS commands to call the module                 cbankx23
+001600     EXEC CICS LINK PROGRAM('DBANK23P')                           cbankx23
+001700                COMMAREA(CD23-DATA)                               cbankx23
+001800                LENGTH(LENGTH OF CD23-DATA)                       cbankx23
+001900     END-EXEC                                                     cbankx23
+002000*    CALL 'DBANK23P' USING CD23-DATA                              cbankx23
+002100                                                                  cbankx23
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx23

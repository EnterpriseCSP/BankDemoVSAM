@@ -0,0 +1,31 @@
+000100******************************************************************cbankvln
+000200*                                                                 cbankvln
+000300* Copyright(C) 2011-2026 Micro Focus. All Rights Reserved.        cbankvln
+000400*                                                                 cbankvln
+000500******************************************************************cbankvln
+000600                                                                  cbankvln
+000700******************************************************************cbankvln
+000800* CBANKVLN.CPY                                                    cbankvln
+000900*-----------------------------------------------------------------cbankvln
+001000* Record layout for file BNKLOAN.  One row per originated loan,   cbankvln
+001100* written by DBANKLNP when BBANK70P links to it with the WRITE-   cbankvln
+001200* LOAN request.  The key is the timestamp the loan was            cbankvln
+001300* originated, so loans naturally browse in origination order.     cbankvln
+001400* The full payment-by-payment breakdown lives in BNKLNSCH         cbankvln
+001500* (CBANKVLS.CPY), keyed back to this record via LNM-REC-LOAN-ID.  cbankvln
+001600******************************************************************cbankvln
+001700  05  LNM-RECORD                           PIC X(80).             cbankvln
+001800  05  FILLER REDEFINES LNM-RECORD.                                cbankvln
+001900    10  LNM-KEY.                                                  cbankvln
+002000      15  LNM-REC-LOAN-ID                PIC X(26).               cbankvln
+002100    10  LNM-REC-PID                    PIC X(5).                  cbankvln
+002200    10  LNM-REC-PRINCIPAL               PIC S9(7) COMP-3.         cbankvln
+002300    10  LNM-REC-RATE                    PIC S9(3)V9(3)            cbankvln
+002400                                        COMP-3.                   cbankvln
+002500    10  LNM-REC-TERM                    PIC S9(5) COMP-3.         cbankvln
+002600    10  LNM-REC-MONTHLY-PAYMENT         PIC S9(6)V99              cbankvln
+002700                                        COMP-3.                   cbankvln
+002800    10  LNM-REC-STATUS                 PIC X(1).                  cbankvln
+002900      88  LNM-STATUS-ACTIVE            VALUE 'A'.                 cbankvln
+003000      88  LNM-STATUS-PAID-OFF          VALUE 'P'.                 cbankvln
+003100    10  LNM-REC-FILLER                 PIC X(21).                 cbankvln

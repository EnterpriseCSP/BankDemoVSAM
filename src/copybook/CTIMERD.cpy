@@ -33,5 +33,9 @@
 003300     10  TIMER-RUN-TIME-ELAPSED              PIC Z(5)9.99.        ctimerd
 003400     10  FILLER                              PIC X(8)             ctimerd
 003500         VALUE ' seconds'.                                        ctimerd
+003550   05  WS-BATCH-WINDOW-MINUTES              PIC 9(3)              ctimerd
+003560       VALUE ZERO.                                                ctimerd
+003570   05  WS-BATCH-WINDOW-SECS                 PIC 9(6)              ctimerd
+003580       VALUE ZERO.                                                ctimerd
 003600                                                                  ctimerd
 003700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ctimerd

@@ -0,0 +1,31 @@
+000100******************************************************************cfrdrled
+000200*                                                                 cfrdrled
+000300*  Copyright(C) 2011-2026 Micro Focus. All Rights Reserved.       cfrdrled
+000400*                                                                 cfrdrled
+000500******************************************************************cfrdrled
+000600                                                                  cfrdrled
+000700******************************************************************cfrdrled
+000800* CFRDRLED.CPY                                                    cfrdrled
+000900*-----------------------------------------------------------------cfrdrled
+001000* Area used to pass a posted transaction event to the UFRDRULE    cfrdrled
+001100* fraud rule evaluator, and to return the outcome - flagged or    cfrdrled
+001200* not, and if flagged, which rule fired and why.                  cfrdrled
+001300******************************************************************cfrdrled
+001400     05  FRR-AREAS.                                               cfrdrled
+001500       10  FRR-EVENT.                                             cfrdrled
+001600         15  FRR-EVENT-PID              PIC X(5).                 cfrdrled
+001700         15  FRR-EVENT-ACCNO            PIC X(9).                 cfrdrled
+001800         15  FRR-EVENT-TYPE             PIC X(1).                 cfrdrled
+001900         15  FRR-EVENT-SUB-TYPE         PIC X(1).                 cfrdrled
+002000         15  FRR-EVENT-AMOUNT           PIC S9(7)V99 COMP-3.      cfrdrled
+002100         15  FRR-EVENT-OD-FEE           PIC X(1).                 cfrdrled
+002200           88  FRR-EVENT-OD-FEE-YES     VALUE 'Y'.                cfrdrled
+002300           88  FRR-EVENT-OD-FEE-NO      VALUE 'N'.                cfrdrled
+002400       10  FRR-RESULT.                                            cfrdrled
+002500         15  FRR-FLAGGED               PIC X(1).                  cfrdrled
+002600           88  FRR-IS-FLAGGED           VALUE 'Y'.                cfrdrled
+002700           88  FRR-NOT-FLAGGED          VALUE 'N'.                cfrdrled
+002800         15  FRR-RULE-CODE             PIC X(1).                  cfrdrled
+002900         15  FRR-RULE-DESC             PIC X(40).                 cfrdrled
+003000                                                                  cfrdrled
+003100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cfrdrled

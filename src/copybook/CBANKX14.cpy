@@ -0,0 +1,22 @@
+000100******************************************************************cbankx14
+000200*                                                                 cbankx14
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankx14
+000400*                                                                 cbankx14
+000500******************************************************************cbankx14
+000600                                                                  cbankx14
+000700******************************************************************cbankx14
+000800* CBANKX14.CPY (CICS Version)                                   * cbankx14
+000900*---------------------------------------------------------------* cbankx14
+001000* This copybook is used to provide an common means of calling   * cbankx14
+001100* data access module DBANK14P so that the that module using     * cbankx14
+001200* this copy book is insensitive to it environment.              * cbankx14
+001300* There are different versions for CICS, IMS and INET.          * cbankx14
+001400******************************************************************cbankx14
+001500* by default use CICS commands to call the module                 cbankx14
+001600     EXEC CICS LINK PROGRAM('DBANK14P')                           cbankx14
+001700                    COMMAREA(CD14-DATA)                           cbankx14
+001800                    LENGTH(LENGTH OF CD14-DATA)                   cbankx14
+001900     END-EXEC                                                     cbankx14
+002000*    CALL 'DBANK14P' USING CD14-DATA                              cbankx14
+002100                                                                  cbankx14
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx14

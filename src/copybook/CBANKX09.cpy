@@ -18,5 +18,12 @@
 001800                    LENGTH(LENGTH OF CD09-DATA)                   cbankx09
 001900     END-EXEC                                                     cbankx09
 002000*    CALL 'DBANK09P' USING CD09-DATA                              cbankx09
+002001*    IMS variant - GU the contact-information segment             cbankx09
+002002*    COPY CSETUIB.                                                cbankx09
+002003*    MOVE 'DBANK09P' TO AIBRSNM1                                  cbankx09
+002004*    MOVE 'GU      ' TO AIBSFUNC                                  cbankx09
+002005*    CALL 'CBLTDLI' USING AIBSFUNC                                cbankx09
+002006*                          DFSAIB                                 cbankx09
+002007*                          CD09-DATA                              cbankx09
 002100                                                                  cbankx09
 002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx09

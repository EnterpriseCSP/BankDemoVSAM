@@ -0,0 +1,22 @@
+000100***************************************************************** cbankx19
+000200*                                                                 cbankx19
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankx19
+000400*                                                                 cbankx19
+000500***************************************************************** cbankx19
+000600                                                                  cbankx19
+000700***************************************************************** cbankx19
+000800* CBANKX19.CPY (CICS Version)                                   * cbankx19
+000900*---------------------------------------------------------------* cbankx19
+001000* This copybook is used to provide an common means of calling   * cbankx19
+001100* data access module DBANK19P so that the that module using     * cbankx19
+001200* this copy book is insensitive to it environment.              * cbankx19
+001300* There are different versions for CICS, IMS and INET.          * cbankx19
+001400***************************************************************** cbankx19
+001500* by default use CICS commands to call the module                 cbankx19
+001600     EXEC CICS LINK PROGRAM('DBANK19P')                           cbankx19
+001700                COMMAREA(CD19-DATA)                               cbankx19
+001800                LENGTH(LENGTH OF CD19-DATA)                       cbankx19
+001900     END-EXEC                                                     cbankx19
+002000*    CALL 'DBANK19P' USING CD19-DATA                              cbankx19
+002100                                                                  cbankx19
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx19

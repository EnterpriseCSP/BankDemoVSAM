@@ -0,0 +1,22 @@
+000100***************************************************************** cbankx13
+000200*                                                               * cbankx13
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankx13
+000400*                                                               * cbankx13
+000500***************************************************************** cbankx13
+000600                                                                  cbankx13
+000700***************************************************************** cbankx13
+000800* CBANKX13.CPY (CICS Version)                                   * cbankx13
+000900*---------------------------------------------------------------* cbankx13
+001000* This copybook is used to provide an common means of calling   * cbankx13
+001100* data access module DBANK13P so that the that module using     * cbankx13
+001200* this copy book is insensitive to it environment.              * cbankx13
+001300* There are different versions for CICS, IMS and INET.          * cbankx13
+001400***************************************************************** cbankx13
+001500* by default use CICS commands to call the module                 cbankx13
+001600     EXEC CICS LINK PROGRAM('DBANK13P')                           cbankx13
+001700                    COMMAREA(CD13-DATA)                           cbankx13
+001800                    LENGTH(LENGTH OF CD13-DATA)                   cbankx13
+001900     END-EXEC                                                     cbankx13
+002000*    CALL 'DBANK13P' USING CD13-DATA                              cbankx13
+002100                                                                  cbankx13
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx13

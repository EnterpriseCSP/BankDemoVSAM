@@ -13,6 +13,8 @@
 001300   05  FILLER REDEFINES BAT-RECORD.                               cbankvat
 001400     10  BAT-REC-TYPE                        PIC X(1).            cbankvat
 001500     10  BAT-REC-DESC                        PIC X(15).           cbankvat
-001600     10  BAT-REC-FILLER                      PIC X(84).           cbankvat
+001550     10  BAT-REC-INT-RATE                     PIC S9(2)V9(4)       cbankvat
+001560                                             COMP-3.               cbankvat
+001600     10  BAT-REC-FILLER                      PIC X(80).           cbankvat
 001700                                                                  cbankvat
 001800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvat

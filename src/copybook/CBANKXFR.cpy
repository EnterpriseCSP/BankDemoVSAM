@@ -0,0 +1,22 @@
+000100******************************************************************cbankxfr
+000200*                                                                 cbankxfr
+000300*  Copyright(C) 2011-2026 Micro Focus. All Rights Reserved.       cbankxfr
+000400*                                                                 cbankxfr
+000500******************************************************************cbankxfr
+000600                                                                  cbankxfr
+000700******************************************************************cbankxfr
+000800* CBANKXFR.CPY (CICS Version)                                     cbankxfr
+000900*-----------------------------------------------------------------cbankxfr
+001000* This copybook is used to provide an common means of calling     cbankxfr
+001100* data access module DBANKFRP so that the that module using       cbankxfr
+001200* this copy book is insensitive to it environment.                cbankxfr
+001300* There are different versions for CICS, IMS and INET.            cbankxfr
+001400******************************************************************cbankxfr
+001500* by default use CICS commands to call the module                 cbankxfr
+001600      EXEC CICS LINK PROGRAM('DBANKFRP')                          cbankxfr
+001700                 COMMAREA(CDFR-DATA)                              cbankxfr
+001800                 LENGTH(LENGTH OF CDFR-DATA)                      cbankxfr
+001900      END-EXEC                                                    cbankxfr
+002000*    CALL 'DBANKFRP' USING CDFR-DATA                              cbankxfr
+002100                                                                  cbankxfr
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankxfr

@@ -0,0 +1,20 @@
+000100***************************************************************** csyncrb
+000200*                                                               * csyncrb
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * csyncrb
+000400*                                                               * csyncrb
+000500***************************************************************** csyncrb
+000600                                                                  csyncrb
+000700***************************************************************** csyncrb
+000800* CSYNCRB.CPY (CICS Version)                                    * csyncrb
+000900*---------------------------------------------------------------* csyncrb
+001000* This copybook backs out the current unit of work, the way     * csyncrb
+001100* CSYNC.CPY commits it, for use when one leg of a multi-step     * csyncrb
+001200* update (such as a funds transfer touching two accounts) has   * csyncrb
+001300* failed after an earlier leg already changed a file, so the    * csyncrb
+001400* earlier change must not be allowed to stick.                  * csyncrb
+001500* There are different versions for CICS, IMS and INET.          * csyncrb
+001600***************************************************************** csyncrb
+001700     EXEC CICS SYNCPOINT ROLLBACK                                 csyncrb
+001800     END-EXEC.                                                    csyncrb
+001900                                                                  csyncrb
+002000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     csyncrb

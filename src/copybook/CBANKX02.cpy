@@ -18,5 +18,17 @@
 001800                    LENGTH(LENGTH OF CD02-DATA)                   cbankx02
 001900     END-EXEC                                                     cbankx02
 002000*    CALL 'DBANK02P' USING CD02-DATA                              cbankx02
+002001*    IMS variant - GU/ISRT the segment via the AIB, using the     cbankx02
+002002*    same read/write switch already set in CD02-DATA              cbankx02
+002003*    COPY CSETUIB.                                                cbankx02
+002004*    MOVE 'DBANK02P' TO AIBRSNM1                                  cbankx02
+002005*    IF CD02I-READ                                                cbankx02
+002006*       MOVE 'GU      ' TO AIBSFUNC                               cbankx02
+002007*    ELSE                                                         cbankx02
+002008*       MOVE 'ISRT    ' TO AIBSFUNC                               cbankx02
+002009*    END-IF                                                       cbankx02
+002010*    CALL 'CBLTDLI' USING AIBSFUNC                                cbankx02
+002011*                          DFSAIB                                 cbankx02
+002012*                          CD02-DATA                              cbankx02
 002100                                                                  cbankx02
 002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx02

@@ -18,5 +18,13 @@
 001800                    LENGTH(LENGTH OF CD05-DATA)                   cbankx05
 001900     END-EXEC                                                     cbankx05
 002000*    CALL 'DBANK05P' USING CD05-DATA                              cbankx05
+002001*    IMS variant - GU the first transaction segment; the          cbankx05
+002002*    caller loops on GN against the same PCB for the rest         cbankx05
+002003*    COPY CSETUIB.                                                cbankx05
+002004*    MOVE 'DBANK05P' TO AIBRSNM1                                  cbankx05
+002005*    MOVE 'GU      ' TO AIBSFUNC                                  cbankx05
+002006*    CALL 'CBLTDLI' USING AIBSFUNC                                cbankx05
+002007*                          DFSAIB                                 cbankx05
+002008*                          CD05-DATA                              cbankx05
 002100                                                                  cbankx05
 002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx05

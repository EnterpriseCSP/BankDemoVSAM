@@ -0,0 +1,22 @@
+000100***************************************************************** cbankx22
+000200*                                                               * cbankx22
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.  *    cbankx22
+000400*                                                               * cbankx22
+000500***************************************************************** cbankx22
+000600                                                                  cbankx22
+000700***************************************************************** cbankx22
+000800*  CBANKX22.CPY (CICS Version)                               *    cbankx22
+000900*---------------------------------------------------------------* cbankx22
+001000*  This copybook is used to provide an common means of       *    cbankx22
+001100*  calling data access module DBANK22P so that the module    *    cbankx22
+001200*  using this copy book is insensitive to it environment.    *    cbankx22
+001300*  There are different versions for CICS, IMS and INET.      *    cbankx22
+001400***************************************************************** cbankx22
+001500*  by default use CICS commands to call the module                cbankx22
+001600     EXEC CICS LINK PROGRAM('DBANK22P')                           cbankx22
+001700                COMMAREA(CD22-DATA)                               cbankx22
+001800                LENGTH(LENGTH OF CD22-DATA)                       cbankx22
+001900     END-EXEC                                                     cbankx22
+002000*    CALL 'DBANK22P' USING CD22-DATA                              cbankx22
+002100                                                                  cbankx22
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx22

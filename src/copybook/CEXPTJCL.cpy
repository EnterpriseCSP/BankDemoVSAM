@@ -0,0 +1,40 @@
+000100***************************************************************** cexptjcl
+000200*                                                               * cexptjcl
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.  *    cexptjcl
+000400*                                                               * cexptjcl
+000500***************************************************************** cexptjcl
+000600                                                                  cexptjcl
+000700***************************************************************** cexptjcl
+000800* CEXPTJCL.CPY                                                  * cexptjcl
+000900*---------------------------------------------------------------* cexptjcl
+001000* This is JCL to export transaction history from VSAM data  *     cexptjcl
+001100***************************************************************** cexptjcl
+001200 01  WS-JCL-CARD-COUNT                       PIC 9(3).            cexptjcl
+001300 01  WS-JCL-CARDS.                                                cexptjcl
+001400  05  WS-JCL-CARD01                        PIC X(80)              cexptjcl
+001450      VALUE '//MFIDEMO  JOB MFIDEMO,MFIDEMO,CLASS=A, '.           cexptjcl
+001600  05  WS-JCL-CARD02                        PIC X(80)              cexptjcl
+001650      VALUE '//  MSGCLASS=A,MSGLEVEL=(1,1)           '.           cexptjcl
+001800  05  WS-JCL-CARD03                        PIC X(80)              cexptjcl
+001850      VALUE '//* USER=DUMMY,PASSWORD=DUMMY           '.           cexptjcl
+002000  05  WS-JCL-CARD04                        PIC X(80)              cexptjcl
+002050      VALUE '//* NOTIFY=DUMMY                        '.           cexptjcl
+002200  05  WS-JCL-CARD05                        PIC X(80)              cexptjcl
+002250      VALUE '//EXPORT   EXEC YBNKEXPV,               '.           cexptjcl
+002400  05  WS-JCL-CARD-06                       PIC X(80)              cexptjcl
+002450      VALUE '//  REQUEST=%%%%%                       '.           cexptjcl
+002600  05  WS-JCL-CARD07                        PIC X(80)              cexptjcl
+002650      VALUE '//EXPORT.SYSOUT DD DUMMY                '.           cexptjcl
+002800  05  WS-JCL-CARD08                        PIC X(80)              cexptjcl
+002850      VALUE '//CSVOUT   EXEC YBNKEXP1,GEN=''+1''     '.           cexptjcl
+003000  05  WS-JCL-CARD09                        PIC X(80)              cexptjcl
+003050      VALUE '//CSVOUT.SYSOUT DD DUMMY                '.           cexptjcl
+003200  05  WS-JCL-CARD10                        PIC X(80)              cexptjcl
+003250      VALUE '//                                      '.           cexptjcl
+003400  05  WS-JCL-CARD11                        PIC X(80)              cexptjcl
+003450      VALUE '/*EOF                                   '.           cexptjcl
+003600 01  WS-JCL-CARD-TABLE REDEFINES WS-JCL-CARDS.                    cexptjcl
+003700   05  WS-JCL-CARD                           PIC X(80)            cexptjcl
+003800       OCCURS 11 TIMES.                                           cexptjcl
+003900                                                                  cexptjcl
+004000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cexptjcl

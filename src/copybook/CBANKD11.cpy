@@ -14,8 +14,34 @@
 001400   05  CD11-DATA.                                                 cbankd11
 001500     10  CD11I-DATA.                                              cbankd11
 001600       15  CD11I-ACCNO                       PIC X(9).            cbankd11
-001700     10  CD11O-DATA.                                              cbankd11
-001800       15  CD11O-ACCNO                       PIC X(9).            cbankd11
+001610       15  CD11I-FUNCTION                    PIC X(1).            cbankd11
+001620         88  CD11I-READ                      VALUE 'R', ' '.      cbankd11
+001630         88  CD11I-WRITE                     VALUE 'W'.           cbankd11
+001635         88  CD11I-WRITE-ATM                 VALUE 'A'.           cbankd11
+001640       15  CD11I-RP1DAY                      PIC X(2).            cbankd11
+001650       15  CD11I-RP1AMT                      PIC X(7).            cbankd11
+001660       15  CD11I-RP1AMT-N REDEFINES CD11I-RP1AMT                  cbankd11
+001670                                             PIC S9(5)V99.        cbankd11
+001680       15  CD11I-RP1PID                      PIC X(5).            cbankd11
+001690       15  CD11I-RP1ACC                      PIC X(9).            cbankd11
+001700       15  CD11I-RP2DAY                      PIC X(2).            cbankd11
+001710       15  CD11I-RP2AMT                      PIC X(7).            cbankd11
+001720       15  CD11I-RP2AMT-N REDEFINES CD11I-RP2AMT                  cbankd11
+001730                                             PIC S9(5)V99.        cbankd11
+001740       15  CD11I-RP2PID                      PIC X(5).            cbankd11
+001750       15  CD11I-RP2ACC                      PIC X(9).            cbankd11
+001760       15  CD11I-RP3DAY                      PIC X(2).            cbankd11
+001770       15  CD11I-RP3AMT                      PIC X(7).            cbankd11
+001780       15  CD11I-RP3AMT-N REDEFINES CD11I-RP3AMT                  cbankd11
+001790                                             PIC S9(5)V99.        cbankd11
+001800       15  CD11I-RP3PID                      PIC X(5).            cbankd11
+001810       15  CD11I-RP3ACC                      PIC X(9).            cbankd11
+001815       15  CD11I-ATM-ENABLED                 PIC X(1).            cbankd11
+001816       15  CD11I-ATM-LIM                     PIC X(3).            cbankd11
+001817       15  CD11I-ATM-LIM-N REDEFINES CD11I-ATM-LIM                cbankd11
+001818                                             PIC 9(3).            cbankd11
+001819     10  CD11O-DATA.                                              cbankd11
+001822       15  CD11O-ACCNO                       PIC X(9).            cbankd11
 001900       15  CD11O-DESC                        PIC X(15).           cbankd11
 002000       15  CD11O-BAL                         PIC X(9).            cbankd11
 002100       15  CD11O-BAL-N REDEFINES CD11O-BAL   PIC S9(7)V99.        cbankd11
@@ -50,5 +76,14 @@
 005000       15  CD11O-RP3PID                      PIC X(5).            cbankd11
 005100       15  CD11O-RP3ACC                      PIC X(9).            cbankd11
 005200       15  CD11O-RP3DTE                      PIC X(10).           cbankd11
+005220       15  CD11O-ODLIM                       PIC X(7).            cbankd11
+005240       15  CD11O-ODLIM-N REDEFINES CD11O-ODLIM                    cbankd11
+005260                                             PIC S9(5)V99.        cbankd11
+005270       15  CD11O-CURR-CODE                  PIC X(3).             cbankd11
+005280       15  CD11O-STATUS                     PIC X(1).             cbankd11
+005282         88  CD11O-STATUS-OPEN              VALUE 'O', ' '.       cbankd11
+005284         88  CD11O-STATUS-DORMANT           VALUE 'D'.            cbankd11
+005286         88  CD11O-STATUS-FROZEN            VALUE 'F'.            cbankd11
+005288         88  CD11O-STATUS-CLOSED            VALUE 'C'.            cbankd11
 005300                                                                  cbankd11
 005400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd11

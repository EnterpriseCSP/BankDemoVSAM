@@ -0,0 +1,22 @@
+000100***************************************************************** cbankx17
+000200*                                                                 cbankx17
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankx17
+000400*                                                                 cbankx17
+000500***************************************************************** cbankx17
+000600                                                                  cbankx17
+000700***************************************************************** cbankx17
+000800* CBANKX17.CPY (CICS Version)                                   * cbankx17
+000900*---------------------------------------------------------------* cbankx17
+001000* This copybook is used to provide an common means of calling   * cbankx17
+001100* data access module DBANK17P so that the that module using     * cbankx17
+001200* this copy book is insensitive to it environment.              * cbankx17
+001300* There are different versions for CICS, IMS and INET.          * cbankx17
+001400***************************************************************** cbankx17
+001500* by default use CICS commands to call the module                 cbankx17
+001600     EXEC CICS LINK PROGRAM('DBANK17P')                           cbankx17
+001700                COMMAREA(CD17-DATA)                               cbankx17
+001800                LENGTH(LENGTH OF CD17-DATA)                       cbankx17
+001900     END-EXEC                                                     cbankx17
+002000*    CALL 'DBANK17P' USING CD17-DATA                              cbankx17
+002100                                                                  cbankx17
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx17

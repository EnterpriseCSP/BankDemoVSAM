@@ -18,5 +18,12 @@
 001800                    LENGTH(LENGTH OF CD08-DATA)                   cbankx08
 001900     END-EXEC                                                     cbankx08
 002000*    CALL 'DBANK08P' USING CD08-DATA                              cbankx08
+002001*    IMS variant - GU the account-count segment                   cbankx08
+002002*    COPY CSETUIB.                                                cbankx08
+002003*    MOVE 'DBANK08P' TO AIBRSNM1                                  cbankx08
+002004*    MOVE 'GU      ' TO AIBSFUNC                                  cbankx08
+002005*    CALL 'CBLTDLI' USING AIBSFUNC                                cbankx08
+002006*                          DFSAIB                                 cbankx08
+002007*                          CD08-DATA                              cbankx08
 002100                                                                  cbankx08
 002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx08

@@ -0,0 +1,38 @@
+000100***************************************************************** cbankd22
+000200*                                                               * cbankd22
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.  *    cbankd22
+000400*                                                               * cbankd22
+000500***************************************************************** cbankd22
+000600                                                                  cbankd22
+000700***************************************************************** cbankd22
+000800*  CBANKD22.CPY                                                 * cbankd22
+000900*---------------------------------------------------------------* cbankd22
+001000*  This area is used to pass data between a requesting       *    cbankd22
+001100*  program and the I/O program (DBANK22P) which applies a    *    cbankd22
+001200*  manual balance correction to an account (file BNKACC) -   *    cbankd22
+001300*  reading the current balance for display, and posting a    *    cbankd22
+001400*  teller-entered adjustment with a reason, writing an       *    cbankd22
+001500*  audit trail entry via DBANK06P.                           *    cbankd22
+001600***************************************************************** cbankd22
+001700                                                                  cbankd22
+001800 05  CD22-DATA.                                                   cbankd22
+001900 10  CD22I-DATA.                                                  cbankd22
+002000  15  CD22I-REQUEST-CODE        PIC X(1).                         cbankd22
+002100   88  CD22I-READ              VALUE '1'.                         cbankd22
+002200   88  CD22I-CORRECT           VALUE '2'.                         cbankd22
+002300  15  CD22I-ACCNO               PIC X(9).                         cbankd22
+002400  15  CD22I-OLD-BALANCE         PIC S9(7)V99 COMP-3.              cbankd22
+002500  15  CD22I-ADJUSTMENT          PIC S9(7)V99 COMP-3.              cbankd22
+002600  15  CD22I-REASON              PIC X(30).                        cbankd22
+002700  15  CD22I-TELLER-USERID       PIC X(8).                         cbankd22
+002800 10  CD22O-DATA.                                                  cbankd22
+002900  15  CD22O-RESP               PIC X(1).                          cbankd22
+003000   88  CD22O-OK                VALUE '0'.                         cbankd22
+003100   88  CD22O-ERROR             VALUE '2'.                         cbankd22
+003200  15  CD22O-MSG                PIC X(62).                         cbankd22
+003300  15  CD22O-ACCNO              PIC X(9).                          cbankd22
+003400  15  CD22O-STATUS             PIC X(1).                          cbankd22
+003500  15  CD22O-OLD-BALANCE        PIC S9(7)V99 COMP-3.               cbankd22
+003600  15  CD22O-NEW-BALANCE        PIC S9(7)V99 COMP-3.               cbankd22
+003700                                                                  cbankd22
+003800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd22

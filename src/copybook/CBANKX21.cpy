@@ -0,0 +1,22 @@
+000100***************************************************************** cbankx21
+000200*                                                                 cbankx21
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankx21
+000400*                                                                 cbankx21
+000500***************************************************************** cbankx21
+000600                                                                  cbankx21
+000700***************************************************************** cbankx21
+000800* CBANKX21.CPY (CICS Version)                                   * cbankx21
+000900*---------------------------------------------------------------* cbankx21
+001000* This copybook is used to provide an common means of calling   * cbankx21
+001100* data access module DBANK21P so that the that module using     * cbankx21
+001200* this copy book is insensitive to it environment.              * cbankx21
+001300* There are different versions for CICS, IMS and INET.          * cbankx21
+001400***************************************************************** cbankx21
+001500* by default use CICS commands to call the module                 cbankx21
+001600     EXEC CICS LINK PROGRAM('DBANK21P')                           cbankx21
+001700                COMMAREA(CD21-DATA)                               cbankx21
+001800                LENGTH(LENGTH OF CD21-DATA)                       cbankx21
+001900     END-EXEC                                                     cbankx21
+002000*    CALL 'DBANK21P' USING CD21-DATA                              cbankx21
+002100                                                                  cbankx21
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx21

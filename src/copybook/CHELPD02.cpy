@@ -0,0 +1,36 @@
+000100***************************************************************** chelpd02
+000200*                                                                 chelpd02
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * chelpd02
+000400*                                                                 chelpd02
+000500***************************************************************** chelpd02
+000600                                                                  chelpd02
+000700***************************************************************** chelpd02
+000800* CHELPD02.CPY                                                  * chelpd02
+000900*---------------------------------------------------------------* chelpd02
+001000* This area is used to pass data between a requesting program   * chelpd02
+001100* and the I/O program (DHELP02P) which maintains screen help      chelpd02
+001200* text (file BNKHELP) - adding, editing and retiring individual   chelpd02
+001300* HLP-RECORD entries, keyed by screen id and line/field number,   chelpd02
+001400* keeping the VSAM and SQL copies of the help text in step.       chelpd02
+001500***************************************************************** chelpd02
+001600                                                                  chelpd02
+001700  05  HELP02-DATA.                                                chelpd02
+001800    10  HELP02I-DATA.                                             chelpd02
+001900      15  HELP02I-REQUEST-CODE            PIC X(1).               chelpd02
+002000        88  HELP02I-READ                   VALUE '1'.             chelpd02
+002100        88  HELP02I-WRITE                  VALUE '2'.             chelpd02
+002200        88  HELP02I-RETIRE                 VALUE '3'.             chelpd02
+002300      15  HELP02I-SCRN                    PIC X(6).               chelpd02
+002400      15  HELP02I-LINE                    PIC X(2).               chelpd02
+002500      15  HELP02I-TEXT                    PIC X(75).              chelpd02
+002600    10  HELP02O-DATA.                                             chelpd02
+002700      15  HELP02O-RESP                   PIC X(1).                chelpd02
+002800        88  HELP02O-OK                     VALUE '0'.             chelpd02
+002900        88  HELP02O-NOTFND                 VALUE '1'.             chelpd02
+003000        88  HELP02O-ERROR                  VALUE '2'.             chelpd02
+003100      15  HELP02O-SCRN                    PIC X(6).               chelpd02
+003200      15  HELP02O-LINE                    PIC X(2).               chelpd02
+003300      15  HELP02O-TEXT                    PIC X(75).              chelpd02
+003400      15  HELP02O-MSG                     PIC X(60).              chelpd02
+003500                                                                  chelpd02
+003600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     chelpd02

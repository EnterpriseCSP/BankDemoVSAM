@@ -33,6 +33,16 @@
 003300        MOVE TIMER-ELAPSED-R TO TIMER-RUN-TIME-ELAPSED            ctimerp
 003400        MOVE TIMER-RUN-TIME TO WS-CONSOLE-MESSAGE                 ctimerp
 003500        PERFORM DISPLAY-CONSOLE-MESSAGE                           ctimerp
+003520        IF WS-BATCH-WINDOW-MINUTES IS GREATER THAN ZERO           ctimerp
+003530           COMPUTE WS-BATCH-WINDOW-SECS =                         ctimerp
+003532              WS-BATCH-WINDOW-MINUTES * 60                        ctimerp
+003534           IF TIMER-ELAPSED-R IS GREATER THAN                     ctimerp
+003536                                       WS-BATCH-WINDOW-SECS       ctimerp
+003538              MOVE 'WARNING - batch window exceeded'              ctimerp
+003540                TO WS-CONSOLE-MESSAGE                             ctimerp
+003542              PERFORM DISPLAY-CONSOLE-MESSAGE                     ctimerp
+003544           END-IF                                                 ctimerp
+003546        END-IF                                                    ctimerp
 003600     END-IF.                                                      ctimerp
 003700                                                                  ctimerp
 003800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     ctimerp

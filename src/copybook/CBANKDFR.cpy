@@ -0,0 +1,59 @@
+000100******************************************************************cbankdfr
+000200*                                                                 cbankdfr
+000300*  Copyright(C) 2011-2026 Micro Focus. All Rights Reserved.       cbankdfr
+000400*                                                                 cbankdfr
+000500******************************************************************cbankdfr
+000600                                                                  cbankdfr
+000700******************************************************************cbankdfr
+000800* CBANKDFR.CPY                                                    cbankdfr
+000900*-----------------------------------------------------------------cbankdfr
+001000* This area is used to pass data between a requesting program     cbankdfr
+001100* and the I/O program (DBANKFRP) which maintains the fraud        cbankdfr
+001200* review queue (file BNKFRAUD) - writing new flagged entries,     cbankdfr
+001300* browsing existing ones filtered by pid, account and date        cbankdfr
+001400* range, and acknowledging one as reviewed.                       cbankdfr
+001500******************************************************************cbankdfr
+001600                                                                  cbankdfr
+001700  05  CDFR-DATA.                                                  cbankdfr
+001800    10  CDFRI-DATA.                                               cbankdfr
+001900      15  CDFRI-REQUEST-CODE         PIC X(1).                    cbankdfr
+002000        88  CDFRI-BROWSE-ACTIVE      VALUE '1'.                   cbankdfr
+002100        88  CDFRI-WRITE              VALUE '2'.                   cbankdfr
+002200        88  CDFRI-ACK                VALUE '3'.                   cbankdfr
+002300      15  CDFRI-FILTER-PID           PIC X(5).                    cbankdfr
+002400      15  CDFRI-FILTER-ACCNO         PIC X(9).                    cbankdfr
+002500      15  CDFRI-FILTER-DATE-FROM     PIC X(8).                    cbankdfr
+002600      15  CDFRI-FILTER-DATE-TO       PIC X(8).                    cbankdfr
+002700      15  CDFRI-START-ID             PIC X(26).                   cbankdfr
+002800      15  CDFRI-SEARCH-CRITERIA      PIC X(5).                    cbankdfr
+002900        88  CDFR-START-EQUAL         VALUE 'ENTER'.               cbankdfr
+003000        88  CDFR-START-LOW           VALUE 'PFK07'.               cbankdfr
+003100        88  CDFR-START-HIGH          VALUE 'PFK08'.               cbankdfr
+003200      15  CDFRI-PID                  PIC X(5).                    cbankdfr
+003300      15  CDFRI-ACCNO                PIC X(9).                    cbankdfr
+003400      15  CDFRI-TYPE                 PIC X(1).                    cbankdfr
+003500      15  CDFRI-SUB-TYPE             PIC X(1).                    cbankdfr
+003600      15  CDFRI-AMOUNT               PIC S9(7)V99 COMP-3.         cbankdfr
+003700      15  CDFRI-RULE-CODE            PIC X(1).                    cbankdfr
+003800      15  CDFRI-RULE-DESC            PIC X(40).                   cbankdfr
+003900      15  CDFRI-TIMESTAMP            PIC X(26).                   cbankdfr
+004000    10  CDFRO-DATA.                                               cbankdfr
+004100      15  CDFRO-RESP                PIC X(1).                     cbankdfr
+004200        88  CDFRO-OK                 VALUE '0'.                   cbankdfr
+004300        88  CDFRO-ERROR              VALUE '2'.                   cbankdfr
+004400      15  CDFR-DATA-STATUS           PIC X(1).                    cbankdfr
+004500        88  CDFR-NO-DATA             VALUE '0'.                   cbankdfr
+004600        88  CDFR-IS-DATA             VALUE '1'.                   cbankdfr
+004700        88  CDFR-IS-MORE-DATA        VALUE '2'.                   cbankdfr
+004800        88  CDFR-NO-MORE-DATA        VALUE '3'.                   cbankdfr
+004900      15  CDFRO-ENTRY-TABLE.                                      cbankdfr
+005000        20  CDFRO-ENTRY OCCURS 4 TIMES.                           cbankdfr
+005100          25  CDFRO-TIMESTAMP      PIC X(26).                     cbankdfr
+005200          25  CDFRO-PID            PIC X(5).                      cbankdfr
+005300          25  CDFRO-ACCNO          PIC X(9).                      cbankdfr
+005400          25  CDFRO-AMOUNT         PIC S9(7)V99 COMP-3.           cbankdfr
+005500          25  CDFRO-RULE-CODE      PIC X(1).                      cbankdfr
+005600          25  CDFRO-RULE-DESC      PIC X(40).                     cbankdfr
+005700          25  CDFRO-STATUS         PIC X(1).                      cbankdfr
+005800                                                                  cbankdfr
+005900* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankdfr

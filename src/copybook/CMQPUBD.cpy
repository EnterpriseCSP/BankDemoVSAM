@@ -0,0 +1,29 @@
+000100******************************************************************cmqpubd 
+000200*                                                                 cmqpubd 
+000300*  Copyright(C) 2011-2026 Micro Focus. All Rights Reserved.       cmqpubd 
+000400*                                                                 cmqpubd 
+000500******************************************************************cmqpubd 
+000600                                                                  cmqpubd 
+000700******************************************************************cmqpubd 
+000800* CMQPUBD.CPY                                                     cmqpubd 
+000900*-----------------------------------------------------------------cmqpubd 
+001000* Area used to pass a transaction event to the UMQPUB message     cmqpubd 
+001010* queue publish routine, and to return an MQ error area if the    cmqpubd 
+001020* publish did not complete normally                               cmqpubd 
+001100******************************************************************cmqpubd 
+001200    05  MQP-AREAS.                                                cmqpubd 
+001300      10  MQP-QUEUE-NAME                    PIC X(48).            cmqpubd 
+001400      10  MQP-EVENT.                                              cmqpubd 
+001500        15  MQP-EVENT-PID                   PIC X(5).             cmqpubd 
+001600        15  MQP-EVENT-TYPE                  PIC X(1).             cmqpubd 
+001700        15  MQP-EVENT-SUB-TYPE              PIC X(1).             cmqpubd 
+001800        15  MQP-EVENT-ACCNO                 PIC X(9).             cmqpubd 
+001900        15  MQP-EVENT-AMOUNT                PIC S9(7)V99 COMP-3.  cmqpubd 
+001950        15  MQP-EVENT-REF                   PIC X(10).            cmqpubd 
+002000        15  MQP-EVENT-TIMESTAMP             PIC X(26).            cmqpubd 
+002100      10  MQP-RESP                          PIC X(1).             cmqpubd 
+002200        88  MQP-RESP-OK                    VALUE 'Y'.             cmqpubd 
+002300        88  MQP-RESP-FAIL                  VALUE 'N'.             cmqpubd 
+002400      COPY CWEBERRS.                                               cmqpubd
+002600                                                                  cmqpubd 
+002700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cmqpubd 

@@ -0,0 +1,33 @@
+000100***************************************************************** cbankvhq
+000200*                                                                 cbankvhq
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankvhq
+000400*                                                                 cbankvhq
+000500***************************************************************** cbankvhq
+000600                                                                  cbankvhq
+000700***************************************************************** cbankvhq
+000800* CBANKVHQ.CPY                                                  * cbankvhq
+000900*---------------------------------------------------------------* cbankvhq
+001000* This is the record layout for the hold queue file, BNKHOLD.   * cbankvhq
+001100* Each row is one address/contact change submitted by BBANK60P  * cbankvhq
+001200* that was high-risk enough (both the mailing address and the   * cbankvhq
+001300* contact details changed in the same update) to require          cbankvhq
+001400* supervisor review by SHOLD01P before it is applied to BNKCUST.  cbankvhq
+001500***************************************************************** cbankvhq
+001600                                                                  cbankvhq
+001700 05  HLD-RECORD                           PIC X(400).             cbankvhq
+001800 05  FILLER REDEFINES HLD-RECORD.                                 cbankvhq
+001900 10  HLD-KEY.                                                     cbankvhq
+002000  15  HLD-REC-TIMESTAMP             PIC X(26).                    cbankvhq
+002100 10  HLD-REC-STATUS                  PIC X(1).                    cbankvhq
+002200  88  HLD-STATUS-PENDING           VALUE 'P'.                     cbankvhq
+002300  88  HLD-STATUS-APPROVED          VALUE 'A'.                     cbankvhq
+002400  88  HLD-STATUS-REJECTED          VALUE 'R'.                     cbankvhq
+002500 10  HLD-REC-PID                     PIC X(5).                    cbankvhq
+002600 10  HLD-REC-SUBMIT-USERID            PIC X(8).                   cbankvhq
+002700 10  HLD-REC-REVIEW-USERID            PIC X(8).                   cbankvhq
+002800 10  HLD-REC-REASON                  PIC X(40).                   cbankvhq
+002900 10  HLD-REC-OLD-DATA                PIC X(150).                  cbankvhq
+003000 10  HLD-REC-NEW-DATA                PIC X(150).                  cbankvhq
+003100 10  HLD-REC-FILLER                  PIC X(12).                   cbankvhq
+003200                                                                  cbankvhq
+003300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvhq

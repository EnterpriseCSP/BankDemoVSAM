@@ -0,0 +1,25 @@
+000100***************************************************************** cbankd13
+000200*                                                               * cbankd13
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankd13
+000400*                                                               * cbankd13
+000500***************************************************************** cbankd13
+000600                                                                  cbankd13
+000700***************************************************************** cbankd13
+000800* CBANKD13.CPY                                                  * cbankd13
+000900*---------------------------------------------------------------* cbankd13
+001000* This area is used to pass data between a requesting program   * cbankd13
+001100* and the I/O program (DBANK13P) which retrieves the currency   * cbankd13
+001200* exchange rate for a given currency code.                      * cbankd13
+001300***************************************************************** cbankd13
+001400   05  CD13-DATA.                                                 cbankd13
+001500     10  CD13I-DATA.                                              cbankd13
+001600       15  CD13I-CURR-CODE                   PIC X(3).            cbankd13
+001700     10  CD13O-DATA.                                              cbankd13
+001800       15  CD13O-RESULT                      PIC X(1).            cbankd13
+001900         88  CD13O-RESULT-OK                 VALUE '0'.           cbankd13
+002000         88  CD13O-RESULT-NOT-FOUND          VALUE '1'.           cbankd13
+002100       15  CD13O-DESC                        PIC X(15).           cbankd13
+002200       15  CD13O-RATE-N                      PIC S9(3)V9(6)       cbankd13
+002300                                             COMP-3.              cbankd13
+002400                                                                  cbankd13
+002500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd13

@@ -18,5 +18,13 @@
 001800                    LENGTH(LENGTH OF CD07-DATA)                   cbankx07
 001900     END-EXEC                                                     cbankx07
 002000*    CALL 'DBANK07P' USING CD07-DATA                              cbankx07
+002001*    IMS variant - ISRT the transaction segment for the           cbankx07
+002002*    audit trail                                                  cbankx07
+002003*    COPY CSETUIB.                                                cbankx07
+002004*    MOVE 'DBANK07P' TO AIBRSNM1                                  cbankx07
+002005*    MOVE 'ISRT    ' TO AIBSFUNC                                  cbankx07
+002006*    CALL 'CBLTDLI' USING AIBSFUNC                                cbankx07
+002007*                          DFSAIB                                 cbankx07
+002008*                          CD07-DATA                              cbankx07
 002100                                                                  cbankx07
 002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx07

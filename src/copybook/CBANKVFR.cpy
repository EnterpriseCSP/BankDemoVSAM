@@ -0,0 +1,34 @@
+000100******************************************************************cbankvfr
+000200*                                                                 cbankvfr
+000300*  Copyright(C) 2011-2026 Micro Focus. All Rights Reserved.       cbankvfr
+000400*                                                                 cbankvfr
+000500******************************************************************cbankvfr
+000600                                                                  cbankvfr
+000700******************************************************************cbankvfr
+000800* CBANKVFR.CPY                                                    cbankvfr
+000900*-----------------------------------------------------------------cbankvfr
+001000* This is the record layout for the fraud review queue file,      cbankvfr
+001100* BNKFRAUD.  Each row is one transaction that DBANK06P flagged    cbankvfr
+001200* via UFRDRULE as matching a fraud rule when it was posted to     cbankvfr
+001300* BNKTXN-FILE, so it can be browsed and cleared by a reviewer     cbankvfr
+001400* at SFRAUD0P rather than only appearing in the transaction       cbankvfr
+001500* history.                                                        cbankvfr
+001600******************************************************************cbankvfr
+001700                                                                  cbankvfr
+001800  05  FRD-RECORD                           PIC X(120).            cbankvfr
+001900  05  FILLER REDEFINES FRD-RECORD.                                cbankvfr
+002000    10  FRD-KEY.                                                  cbankvfr
+002100      15  FRD-REC-TIMESTAMP             PIC X(26).                cbankvfr
+002200    10  FRD-REC-PID                    PIC X(5).                  cbankvfr
+002300    10  FRD-REC-ACCNO                  PIC X(9).                  cbankvfr
+002400    10  FRD-REC-TYPE                   PIC X(1).                  cbankvfr
+002500    10  FRD-REC-SUB-TYPE               PIC X(1).                  cbankvfr
+002600    10  FRD-REC-AMOUNT                 PIC S9(7)V99 COMP-3.       cbankvfr
+002700    10  FRD-REC-RULE-CODE              PIC X(1).                  cbankvfr
+002800    10  FRD-REC-RULE-DESC              PIC X(40).                 cbankvfr
+002900    10  FRD-REC-STATUS                 PIC X(1).                  cbankvfr
+003000      88  FRD-STATUS-PENDING           VALUE 'P'.                 cbankvfr
+003100      88  FRD-STATUS-REVIEWED          VALUE 'R'.                 cbankvfr
+003200    10  FRD-REC-FILLER                 PIC X(31).                 cbankvfr
+003300                                                                  cbankvfr
+003400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvfr

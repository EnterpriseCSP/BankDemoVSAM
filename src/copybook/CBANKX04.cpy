@@ -18,5 +18,17 @@
 001800                    LENGTH(LENGTH OF CD04-DATA)                   cbankx04
 001900     END-EXEC                                                     cbankx04
 002000*    CALL 'DBANK04P' USING CD04-DATA                              cbankx04
+002001*    IMS variant - hold the account segment, update the           cbankx04
+002002*    balance fields, then replace it                              cbankx04
+002003*    COPY CSETUIB.                                                cbankx04
+002004*    MOVE 'DBANK04P' TO AIBRSNM1                                  cbankx04
+002005*    MOVE 'GHU     ' TO AIBSFUNC                                  cbankx04
+002006*    CALL 'CBLTDLI' USING AIBSFUNC                                cbankx04
+002007*                          DFSAIB                                 cbankx04
+002008*                          CD04-DATA                              cbankx04
+002009*    MOVE 'REPL    ' TO AIBSFUNC                                  cbankx04
+002010*    CALL 'CBLTDLI' USING AIBSFUNC                                cbankx04
+002011*                          DFSAIB                                 cbankx04
+002012*                          CD04-DATA                              cbankx04
 002100                                                                  cbankx04
 002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx04

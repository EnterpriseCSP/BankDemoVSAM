@@ -18,5 +18,17 @@
 001800                    LENGTH(LENGTH OF CD11-DATA)                   cbankx11
 001900     END-EXEC                                                     cbankx11
 002000*    CALL 'DBANK11P' USING CD11-DATA                              cbankx11
+002001*    IMS variant - GU/ISRT the segment via the AIB, using the     cbankx11
+002002*    same read/write switch already set in CD11-DATA              cbankx11
+002003*    COPY CSETUIB.                                                cbankx11
+002004*    MOVE 'DBANK11P' TO AIBRSNM1                                  cbankx11
+002005*    IF CD11I-READ                                                cbankx11
+002006*       MOVE 'GU      ' TO AIBSFUNC                               cbankx11
+002007*    ELSE                                                         cbankx11
+002008*       MOVE 'ISRT    ' TO AIBSFUNC                               cbankx11
+002009*    END-IF                                                       cbankx11
+002010*    CALL 'CBLTDLI' USING AIBSFUNC                                cbankx11
+002011*                          DFSAIB                                 cbankx11
+002012*                          CD11-DATA                              cbankx11
 002100                                                                  cbankx11
 002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx11

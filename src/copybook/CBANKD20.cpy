@@ -0,0 +1,87 @@
+000100******************************************************************cbankd20
+000200*                                                                *cbankd20
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.      *cbankd20
+000400*                                                                *cbankd20
+000500******************************************************************cbankd20
+000600                                                                  cbankd20
+000700******************************************************************cbankd20
+000800*  CBANKD20.CPY                                                  *cbankd20
+000900*----------------------------------------------------------------*cbankd20
+001000*  This area is used to pass data between a requesting program   *cbankd20
+001100*  and the I/O program (DBANK20P) which maintains the loan       *cbankd20
+001200*  override hold queue (file BNKLNOVR) - submitting a pending    *cbankd20
+001300*  entry, browsing the entries still pending, reading one entry  *cbankd20
+001400*  in full, and approving or rejecting it.  The old/new data     *cbankd20
+001500*  blocks carry principal/rate/term/monthly payment, the same    *cbankd20
+001600*  fields DBANKLNP uses in CBANKDLN, so they can be replayed     *cbankd20
+001700*  into CBANKXLN on approval.                                    *cbankd20
+001800******************************************************************cbankd20
+001900                                                                  cbankd20
+002000 05  CD20-DATA.                                                   cbankd20
+002100 10  CD20I-DATA.                                                  cbankd20
+002200  15  CD20I-REQUEST-CODE         PIC X(1).                        cbankd20
+002300   88  CD20I-WRITE              VALUE '1'.                        cbankd20
+002400   88  CD20I-BROWSE-PENDING      VALUE '2'.                       cbankd20
+002500   88  CD20I-READ               VALUE '3'.                        cbankd20
+002600   88  CD20I-APPROVE            VALUE '4'.                        cbankd20
+002700   88  CD20I-REJECT             VALUE '5'.                        cbankd20
+002800  15  CD20I-TIMESTAMP            PIC X(26).                       cbankd20
+002900  15  CD20I-SEARCH-CRITERIA      PIC X(5).                        cbankd20
+003000   88  CD20-START-EQUAL         VALUE 'ENTER'.                    cbankd20
+003100   88  CD20-START-LOW           VALUE 'PFK07'.                    cbankd20
+003200   88  CD20-START-HIGH          VALUE 'PFK08'.                    cbankd20
+003300  15  CD20I-PID                  PIC X(5).                        cbankd20
+003400  15  CD20I-SUBMIT-USERID         PIC X(8).                       cbankd20
+003500  15  CD20I-REVIEW-USERID         PIC X(8).                       cbankd20
+003600  15  CD20I-REASON               PIC X(40).                       cbankd20
+003700  15  CD20I-OLD-DATA             PIC X(150).                      cbankd20
+003800  15  FILLER REDEFINES CD20I-OLD-DATA.                            cbankd20
+003900   20  CD20I-OLD-PRINCIPAL      PIC 9(7).                         cbankd20
+004000   20  CD20I-OLD-RATE           PIC 9(3)V9(3).                    cbankd20
+004100   20  CD20I-OLD-TERM           PIC 9(5).                         cbankd20
+004200   20  CD20I-OLD-PAYMENT        PIC 9(6)V99.                      cbankd20
+004300   20  FILLER                   PIC X(124).                       cbankd20
+004400  15  CD20I-NEW-DATA             PIC X(150).                      cbankd20
+004500  15  FILLER REDEFINES CD20I-NEW-DATA.                            cbankd20
+004600   20  CD20I-NEW-PRINCIPAL      PIC 9(7).                         cbankd20
+004700   20  CD20I-NEW-RATE           PIC 9(3)V9(3).                    cbankd20
+004800   20  CD20I-NEW-TERM           PIC 9(5).                         cbankd20
+004900   20  CD20I-NEW-PAYMENT        PIC 9(6)V99.                      cbankd20
+005000   20  FILLER                   PIC X(124).                       cbankd20
+005100 10  CD20O-DATA.                                                  cbankd20
+005200  15  CD20O-RESP                PIC X(1).                         cbankd20
+005300   88  CD20O-OK                 VALUE '0'.                        cbankd20
+005400   88  CD20O-ERROR              VALUE '2'.                        cbankd20
+005500  15  CD20-DATA-STATUS           PIC X(1).                        cbankd20
+005600   88  CD20-NO-DATA             VALUE '0'.                        cbankd20
+005700   88  CD20-IS-DATA             VALUE '1'.                        cbankd20
+005800   88  CD20-IS-MORE-DATA        VALUE '2'.                        cbankd20
+005900   88  CD20-NO-MORE-DATA        VALUE '3'.                        cbankd20
+006000  15  CD20O-MSG                 PIC X(62).                        cbankd20
+006100  15  CD20O-TIMESTAMP            PIC X(26).                       cbankd20
+006200  15  CD20O-STATUS               PIC X(1).                        cbankd20
+006300  15  CD20O-PID                  PIC X(5).                        cbankd20
+006400  15  CD20O-SUBMIT-USERID         PIC X(8).                       cbankd20
+006500  15  CD20O-REVIEW-USERID         PIC X(8).                       cbankd20
+006600  15  CD20O-REASON               PIC X(40).                       cbankd20
+006700  15  CD20O-OLD-DATA             PIC X(150).                      cbankd20
+006800  15  FILLER REDEFINES CD20O-OLD-DATA.                            cbankd20
+006900   20  CD20O-OLD-PRINCIPAL      PIC 9(7).                         cbankd20
+007000   20  CD20O-OLD-RATE           PIC 9(3)V9(3).                    cbankd20
+007100   20  CD20O-OLD-TERM           PIC 9(5).                         cbankd20
+007200   20  CD20O-OLD-PAYMENT        PIC 9(6)V99.                      cbankd20
+007300   20  FILLER                   PIC X(124).                       cbankd20
+007400  15  CD20O-NEW-DATA             PIC X(150).                      cbankd20
+007500  15  FILLER REDEFINES CD20O-NEW-DATA.                            cbankd20
+007600   20  CD20O-NEW-PRINCIPAL      PIC 9(7).                         cbankd20
+007700   20  CD20O-NEW-RATE           PIC 9(3)V9(3).                    cbankd20
+007800   20  CD20O-NEW-TERM           PIC 9(5).                         cbankd20
+007900   20  CD20O-NEW-PAYMENT        PIC 9(6)V99.                      cbankd20
+008000   20  FILLER                   PIC X(124).                       cbankd20
+008100  15  CD20O-ENTRY-TABLE.                                          cbankd20
+008200   20  CD20O-ENTRY OCCURS 4 TIMES.                                cbankd20
+008300    25  CD20O-ENTRY-TIMESTAMP  PIC X(26).                         cbankd20
+008400    25  CD20O-ENTRY-PID        PIC X(5).                          cbankd20
+008500    25  CD20O-ENTRY-REASON     PIC X(40).                         cbankd20
+008600                                                                  cbankd20
+008700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd20

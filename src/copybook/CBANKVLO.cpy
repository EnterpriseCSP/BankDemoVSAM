@@ -0,0 +1,45 @@
+000100***************************************************************** cbankvlo
+000200*                                                               * cbankvlo
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankvlo
+000400*                                                               * cbankvlo
+000500***************************************************************** cbankvlo
+000600                                                                  cbankvlo
+000700***************************************************************** cbankvlo
+000800* CBANKVLO.CPY                                                  * cbankvlo
+000900*---------------------------------------------------------------* cbankvlo
+001000* This is the record layout for the loan override hold queue    * cbankvlo
+001100* file, BNKLNOVR.  Each row is one manual rate/term override     *cbankvlo
+001200* requested by BBANK70P (PFK06 - override the risk-adjusted      *cbankvlo
+001300* rate) that must be reviewed by a supervisor via SOVRD01P       *cbankvlo
+001400* before DBANKLNP is called to actually originate the loan.      *cbankvlo
+001500***************************************************************** cbankvlo
+001600                                                                  cbankvlo
+001700 05  LOV-RECORD                          PIC X(400).              cbankvlo
+001800 05  FILLER REDEFINES LOV-RECORD.                                 cbankvlo
+001900 10  LOV-KEY.                                                     cbankvlo
+002000  15  LOV-REC-TIMESTAMP             PIC X(26).                    cbankvlo
+002100 10  LOV-REC-STATUS                  PIC X(1).                    cbankvlo
+002200  88  LOV-STATUS-PENDING           VALUE 'P'.                     cbankvlo
+002300  88  LOV-STATUS-APPROVED          VALUE 'A'.                     cbankvlo
+002400  88  LOV-STATUS-REJECTED          VALUE 'R'.                     cbankvlo
+002500 10  LOV-REC-PID                     PIC X(5).                    cbankvlo
+002600 10  LOV-REC-SUBMIT-USERID            PIC X(8).                   cbankvlo
+002700 10  LOV-REC-REVIEW-USERID            PIC X(8).                   cbankvlo
+002800 10  LOV-REC-REASON                  PIC X(40).                   cbankvlo
+002900 10  LOV-REC-OLD-DATA                PIC X(150).                  cbankvlo
+003000 10  FILLER REDEFINES LOV-REC-OLD-DATA.                           cbankvlo
+003100  15  LOV-REC-OLD-PRINCIPAL        PIC 9(7).                      cbankvlo
+003200  15  LOV-REC-OLD-RATE             PIC 9(3)V9(3).                 cbankvlo
+003300  15  LOV-REC-OLD-TERM             PIC 9(5).                      cbankvlo
+003400  15  LOV-REC-OLD-PAYMENT          PIC 9(6)V99.                   cbankvlo
+003500  15  FILLER                       PIC X(124).                    cbankvlo
+003600 10  LOV-REC-NEW-DATA                PIC X(150).                  cbankvlo
+003700 10  FILLER REDEFINES LOV-REC-NEW-DATA.                           cbankvlo
+003800  15  LOV-REC-NEW-PRINCIPAL        PIC 9(7).                      cbankvlo
+003900  15  LOV-REC-NEW-RATE             PIC 9(3)V9(3).                 cbankvlo
+004000  15  LOV-REC-NEW-TERM             PIC 9(5).                      cbankvlo
+004100  15  LOV-REC-NEW-PAYMENT          PIC 9(6)V99.                   cbankvlo
+004200  15  FILLER                       PIC X(124).                    cbankvlo
+004300 10  LOV-REC-FILLER                  PIC X(12).                   cbankvlo
+004400                                                                  cbankvlo
+004500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvlo

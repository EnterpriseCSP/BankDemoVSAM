@@ -0,0 +1,21 @@
+000100***************************************************************** cbankckx
+000200*                                                               * cbankckx
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankckx
+000400*                                                               * cbankckx
+000500***************************************************************** cbankckx
+000600                                                                  cbankckx
+000700***************************************************************** cbankckx
+000800* CBANKCKX.CPY                                                  * cbankckx
+000900*---------------------------------------------------------------* cbankckx
+001000* This is the record layout for the restart checkpoint file     * cbankckx
+001100* written by the two-phase SOURCE1/SOURCE2 extract programs so  * cbankckx
+001200* a rerun can resume partway through whichever source file was  * cbankckx
+001300* in progress instead of starting the whole extract over.       * cbankckx
+001400***************************************************************** cbankckx
+001500 01  CKX-RECORD.                                                  cbankckx
+001600   05  CKX-REC-PHASE                         PIC X(1).            cbankckx
+001700       88  CKX-PHASE-SOURCE1                 VALUE '1'.           cbankckx
+001800       88  CKX-PHASE-SOURCE2                 VALUE '2'.           cbankckx
+001900   05  CKX-REC-COUNT                         PIC 9(5).            cbankckx
+002000                                                                  cbankckx
+002100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankckx

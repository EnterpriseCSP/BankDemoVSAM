@@ -0,0 +1,22 @@
+000100******************************************************************cbankx20
+000200*                                                                *cbankx20
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.      *cbankx20
+000400*                                                                *cbankx20
+000500******************************************************************cbankx20
+000600                                                                  cbankx20
+000700******************************************************************cbankx20
+000800*  CBANKX20.CPY (CICS Version)                                   *cbankx20
+000900*----------------------------------------------------------------*cbankx20
+001000*  This copybook is used to provide an common means of calling   *cbankx20
+001100*  data access module DBANK20P so that the that module using     *cbankx20
+001200*  this copy book is insensitive to it environment.              *cbankx20
+001300*  There are different versions for CICS, IMS and INET.          *cbankx20
+001400******************************************************************cbankx20
+001500* by default use CICS commands to call the module                 cbankx20
+001600    EXEC CICS LINK PROGRAM('DBANK20P')                            cbankx20
+001700               COMMAREA(CD20-DATA)                                cbankx20
+001800               LENGTH(LENGTH OF CD20-DATA)                        cbankx20
+001900    END-EXEC                                                      cbankx20
+002000*   CALL 'DBANK20P' USING CD20-DATA                               cbankx20
+002100                                                                  cbankx20
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx20

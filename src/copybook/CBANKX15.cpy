@@ -0,0 +1,22 @@
+000100******************************************************************cbankx15
+000200*                                                                 cbankx15
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankx15
+000400*                                                                 cbankx15
+000500******************************************************************cbankx15
+000600                                                                  cbankx15
+000700******************************************************************cbankx15
+000800* CBANKX15.CPY (CICS Version)                                   * cbankx15
+000900*---------------------------------------------------------------* cbankx15
+001000* This copybook is used to provide an common means of calling   * cbankx15
+001100* data access module DBANK15P so that the that module using     * cbankx15
+001200* this copy book is insensitive to it environment.              * cbankx15
+001300* There are different versions for CICS, IMS and INET.          * cbankx15
+001400******************************************************************cbankx15
+001500* by default use CICS commands to call the module                 cbankx15
+001600     EXEC CICS LINK PROGRAM('DBANK15P')                           cbankx15
+001700                    COMMAREA(CD15-DATA)                           cbankx15
+001800                    LENGTH(LENGTH OF CD15-DATA)                   cbankx15
+001900     END-EXEC                                                     cbankx15
+002000*    CALL 'DBANK15P' USING CD15-DATA                              cbankx15
+002100                                                                  cbankx15
+002200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankx15

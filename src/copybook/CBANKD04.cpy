@@ -25,6 +25,9 @@
 002500       15  CD04O-RESULT                      PIC X(1).            cbankd04
 002600         88  CD04O-UPDATE-OK                 VALUE '0'.           cbankd04
 002700         88  CD04O-UPDATE-FAIL               VALUE '1'.           cbankd04
+002720       15  CD04O-OD-FEE-APPLIED              PIC X(1).            cbankd04
+002740         88  CD04O-OD-FEE-YES                VALUE 'Y'.           cbankd04
+002760         88  CD04O-OD-FEE-NO                 VALUE 'N'.           cbankd04
 002800       15  CD04O-TIMESTAMP                   PIC X(26).           cbankd04
 002900       15  CD04O-TIMESTAMP-R REDEFINES CD04O-TIMESTAMP.           cbankd04
 003000         20  CD04O-DATE                      PIC X(10).           cbankd04

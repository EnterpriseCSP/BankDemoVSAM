@@ -0,0 +1,24 @@
+000100******************************************************************cbankvpl
+000200*                                                                 cbankvpl
+000300*  Copyright(C) 1998-2010 Micro Focus. All Rights Reserved.     * cbankvpl
+000400*                                                                 cbankvpl
+000500******************************************************************cbankvpl
+000600                                                                  cbankvpl
+000700******************************************************************cbankvpl
+000800* CBANKVPL.CPY                                                  * cbankvpl
+000900*---------------------------------------------------------------* cbankvpl
+001000* This is the record layout for the PIN-lockout file, which     * cbankvpl
+001100* tracks consecutive bad-PIN attempts per contact so BCASH00P   * cbankvpl
+001200* can suspend ATM access until a teller clears the lock.        * cbankvpl
+001300******************************************************************cbankvpl
+001400                                                                  cbankvpl
+001500 05  PNL-RECORD                            PIC X(40).             cbankvpl
+001600 05  FILLER REDEFINES PNL-RECORD.                                 cbankvpl
+001700   10  PNL-REC-PID                        PIC X(5).               cbankvpl
+001800   10  PNL-REC-FAIL-COUNT                 PIC 9(1).               cbankvpl
+001900   10  PNL-REC-LOCK-FLAG                  PIC X(1).               cbankvpl
+002000     88  PNL-REC-LOCKED                   VALUE 'Y'.              cbankvpl
+002100     88  PNL-REC-NOT-LOCKED               VALUE 'N'.              cbankvpl
+002200   10  PNL-REC-FILLER                     PIC X(33).              cbankvpl
+002300                                                                  cbankvpl
+002400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvpl

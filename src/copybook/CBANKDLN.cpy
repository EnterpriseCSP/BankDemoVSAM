@@ -0,0 +1,53 @@
+000100******************************************************************cbankdln
+000200*                                                                 cbankdln
+000300* Copyright(C) 2011-2026 Micro Focus. All Rights Reserved.        cbankdln
+000400*                                                                 cbankdln
+000500******************************************************************cbankdln
+000600                                                                  cbankdln
+000700******************************************************************cbankdln
+000800* CBANKDLN.CPY                                                    cbankdln
+000900*-----------------------------------------------------------------cbankdln
+001000* Commarea for DBANKLNP, the loan-origination and schedule-       cbankdln
+001100* browse I/O module.  CDLNI-WRITE-LOAN takes a principal, rate    cbankdln
+001200* and term and originates a loan on BNKLOAN plus its full         cbankdln
+001300* amortization schedule on BNKLNSCH, returning the new loan-id.   cbankdln
+001400* CDLNI-BROWSE-SCHEDULE pages through an existing loan-ids        cbankdln
+001500* schedule, four rows at a time.                                  cbankdln
+001600******************************************************************cbankdln
+001700  05  CDLN-DATA.                                                  cbankdln
+001800    10  CDLNI-DATA.                                               cbankdln
+001900      15  CDLNI-REQUEST-CODE         PIC X(1).                    cbankdln
+002000        88  CDLNI-WRITE-LOAN          VALUE '1'.                  cbankdln
+002100        88  CDLNI-BROWSE-SCHEDULE      VALUE '2'.                 cbankdln
+002200      15  CDLNI-PID                  PIC X(5).                    cbankdln
+002300      15  CDLNI-PRINCIPAL             PIC S9(7) COMP-3.           cbankdln
+002400      15  CDLNI-RATE                  PIC S9(3)V9(3)              cbankdln
+002500                                      COMP-3.                     cbankdln
+002600      15  CDLNI-TERM                  PIC S9(5) COMP-3.           cbankdln
+002700      15  CDLNI-MONTHLY-PAYMENT       PIC S9(6)V99                cbankdln
+002800                                      COMP-3.                     cbankdln
+002900      15  CDLNI-LOAN-ID               PIC X(26).                  cbankdln
+003000      15  CDLNI-START-PAYMENT-NO      PIC 9(5).                   cbankdln
+003100      15  CDLNI-SEARCH-CRITERIA       PIC X(5).                   cbankdln
+003200        88  CDLN-START-EQUAL          VALUE 'ENTER'.              cbankdln
+003300        88  CDLN-START-LOW            VALUE 'PFK07'.              cbankdln
+003400        88  CDLN-START-HIGH           VALUE 'PFK08'.              cbankdln
+003500    10  CDLNO-DATA.                                               cbankdln
+003600      15  CDLNO-RESP                 PIC X(1).                    cbankdln
+003700        88  CDLNO-OK                  VALUE '0'.                  cbankdln
+003800        88  CDLNO-ERROR                VALUE '2'.                 cbankdln
+003900      15  CDLNO-LOAN-ID               PIC X(26).                  cbankdln
+004000      15  CDLN-DATA-STATUS            PIC X(1).                   cbankdln
+004100        88  CDLN-NO-DATA              VALUE '0'.                  cbankdln
+004200        88  CDLN-IS-DATA              VALUE '1'.                  cbankdln
+004300        88  CDLN-IS-MORE-DATA          VALUE '2'.                 cbankdln
+004400        88  CDLN-NO-MORE-DATA          VALUE '3'.                 cbankdln
+004500      15  CDLNO-ENTRY-TABLE.                                      cbankdln
+004600        20  CDLNO-ENTRY OCCURS 4 TIMES.                           cbankdln
+004700          25  CDLNO-PAYMENT-NO       PIC 9(5).                    cbankdln
+004800          25  CDLNO-PRINCIPAL-PORTION PIC S9(6)V99                cbankdln
+004900                                      COMP-3.                     cbankdln
+005000          25  CDLNO-INTEREST-PORTION PIC S9(6)V99                 cbankdln
+005100                                      COMP-3.                     cbankdln
+005200          25  CDLNO-REMAINING-BALANCE PIC S9(7)V99                cbankdln
+005300                                      COMP-3.                     cbankdln

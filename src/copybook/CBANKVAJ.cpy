@@ -0,0 +1,33 @@
+000100***************************************************************** cbankvaj
+000200*                                                                 cbankvaj
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankvaj
+000400*                                                                 cbankvaj
+000500***************************************************************** cbankvaj
+000600                                                                  cbankvaj
+000700***************************************************************** cbankvaj
+000800* CBANKVAJ.CPY                                                  * cbankvaj
+000900*---------------------------------------------------------------* cbankvaj
+001000* This is the record layout for the ATM cash journal file,     * cbankvaj
+001100* BNKATMJ.  BCASH03P writes one entry here, at the point cash   * cbankvaj
+001200* is actually dispensed, for every ATM cash withdrawal - this   * cbankvaj
+001300* is independent of the BNKTXN-FILE posting made for the same  * cbankvaj
+001400* withdrawal so the physical machine/cash-out side can be      * cbankvaj
+001500* reconciled against the vault count without relying on the    * cbankvaj
+001600* account-level transaction history.                            cbankvaj
+001700***************************************************************** cbankvaj
+001800                                                                  cbankvaj
+001900 05  ATJ-RECORD                           PIC X(200).             cbankvaj
+002000 05  FILLER REDEFINES ATJ-RECORD.                                 cbankvaj
+002100 10  ATJ-KEY.                                                     cbankvaj
+002200  15  ATJ-REC-TERMID                    PIC X(4).                 cbankvaj
+002300  15  ATJ-REC-TIMESTAMP                 PIC X(26).                cbankvaj
+002400 10  ATJ-REC-USERID                     PIC X(5).                 cbankvaj
+002500 10  ATJ-REC-ACCNO                      PIC X(9).                 cbankvaj
+002600 10  ATJ-REC-REQUESTED-AMT              PIC S9(7)V99 COMP-3.      cbankvaj
+002700 10  ATJ-REC-DISPENSED-AMT              PIC S9(7)V99 COMP-3.      cbankvaj
+002800 10  ATJ-REC-STATUS                     PIC X(1).                 cbankvaj
+002900  88  ATJ-STATUS-DISPENSED             VALUE 'D'.                 cbankvaj
+003000  88  ATJ-STATUS-FAILED                VALUE 'F'.                 cbankvaj
+003100 10  ATJ-REC-FILLER                     PIC X(133).               cbankvaj
+003200                                                                  cbankvaj
+003300* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankvaj

@@ -0,0 +1,51 @@
+000100***************************************************************** cbankd17
+000200*                                                                 cbankd17
+000300*  Copyright(C) 1998-2011 Micro Focus. All Rights Reserved.     * cbankd17
+000400*                                                                 cbankd17
+000500***************************************************************** cbankd17
+000600                                                                  cbankd17
+000700***************************************************************** cbankd17
+000800* CBANKD17.CPY                                                  * cbankd17
+000900*---------------------------------------------------------------* cbankd17
+001000* This area is used to pass data between a requesting program   * cbankd17
+001100* and the I/O program (DBANK17P) which maintains the activity     cbankd17
+001200* trace log (file BNKTRLG) - writing new entries and browsing     cbankd17
+001300* existing ones filtered by terminal id, transaction id and       cbankd17
+001400* date range.                                                     cbankd17
+001500***************************************************************** cbankd17
+001600                                                                  cbankd17
+001700 05  CD17-DATA.                                                   cbankd17
+001800   10  CD17I-DATA.                                                cbankd17
+001900     15  CD17I-REQUEST-CODE         PIC X(1).                     cbankd17
+002000       88  CD17I-BROWSE-ACTIVE      VALUE '1'.                    cbankd17
+002100       88  CD17I-WRITE              VALUE '2'.                    cbankd17
+002200     15  CD17I-FILTER-TERM          PIC X(4).                     cbankd17
+002300     15  CD17I-FILTER-TRAN          PIC X(4).                     cbankd17
+002400     15  CD17I-FILTER-DATE-FROM     PIC X(8).                     cbankd17
+002500     15  CD17I-FILTER-DATE-TO       PIC X(8).                     cbankd17
+002600     15  CD17I-START-ID             PIC X(26).                    cbankd17
+002700     15  CD17I-SEARCH-CRITERIA      PIC X(5).                     cbankd17
+002800       88  CD17-START-EQUAL         VALUE 'ENTER'.                cbankd17
+002900       88  CD17-START-LOW           VALUE 'PFK07'.                cbankd17
+003000       88  CD17-START-HIGH          VALUE 'PFK08'.                cbankd17
+003100     15  CD17I-TERM                 PIC X(4).                     cbankd17
+003200     15  CD17I-TRAN                 PIC X(4).                     cbankd17
+003300     15  CD17I-PROG                 PIC X(8).                     cbankd17
+003400     15  CD17I-TIMESTAMP            PIC X(26).                    cbankd17
+003500   10  CD17O-DATA.                                                cbankd17
+003600     15  CD17O-RESP                PIC X(1).                      cbankd17
+003700       88  CD17O-OK                 VALUE '0'.                    cbankd17
+003800       88  CD17O-ERROR              VALUE '2'.                    cbankd17
+003900     15  CD17-DATA-STATUS           PIC X(1).                     cbankd17
+004000       88  CD17-NO-DATA             VALUE '0'.                    cbankd17
+004100       88  CD17-IS-DATA             VALUE '1'.                    cbankd17
+004200       88  CD17-IS-MORE-DATA        VALUE '2'.                    cbankd17
+004300       88  CD17-NO-MORE-DATA        VALUE '3'.                    cbankd17
+004400     15  CD17O-ENTRY-TABLE.                                       cbankd17
+004500       20  CD17O-ENTRY OCCURS 4 TIMES.                            cbankd17
+004600         25  CD17O-TIMESTAMP      PIC X(26).                      cbankd17
+004700         25  CD17O-TERM           PIC X(4).                       cbankd17
+004800         25  CD17O-TRAN           PIC X(4).                       cbankd17
+004900         25  CD17O-PROG           PIC X(8).                       cbankd17
+005000                                                                  cbankd17
+005100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm     cbankd17
